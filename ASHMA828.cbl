@@ -10,1706 +10,2041 @@
 00010 *         MODIFICATIONS MADE ON DEC 13,1995 - SQUILLACE
 00011 *         MODIFICATIONS MADE ON APR 08,1996 - SQUILLACE
 00012 *         MODIFICATIONS MADE ON JUN 07,1996 - SQUILLACE
-00013      SKIP1
-00014  ENVIRONMENT DIVISION.
-00015  CONFIGURATION SECTION.
-00016      SKIP1
-00017  SOURCE-COMPUTER. IBM-370.
-00018  OBJECT-COMPUTER. IBM-370.
-00019      SKIP1
-00020  INPUT-OUTPUT SECTION.
-00021  FILE-CONTROL.
-00022      SKIP1
-00023      SELECT CNTRL-FILE    ASSIGN TO UT-S-CNTRLFLE.
-00024      SKIP1
-00025      SELECT MSGTBL-FILE     ASSIGN TO DA-MSGTBL
-00026                             ORGANIZATION IS INDEXED
-00027                             ACCESS MODE IS RANDOM
-00028                             RECORD KEY IS  DT-KEY
-00029                             FILE STATUS IS FILE-STATUS.
-00030
-00031      SKIP1
-00032      SELECT UPDATE-FILE   ASSIGN TO UT-S-UPDATEF.
-00033      SELECT UPDATE-REPORT ASSIGN TO UT-S-UPDATER.
-00034      SELECT UPD-ERR-REP   ASSIGN TO UT-S-UPDATEER.
-00035      SKIP1
-00036  DATA DIVISION.
-00037  FILE SECTION.
-00038  FD  CNTRL-FILE
-00039      LABEL RECORDS ARE STANDARD
-00040      BLOCK CONTAINS 0 RECORDS
-00041      RECORDING MODE IS F
-00042      RECORD CONTAINS 80 CHARACTERS
-00043      DATA RECORD IS CNTRL-CARD.
-00044  01  CNTRL-CARD.
-00045      05  CK-PT-CNTL-VAL     PIC X(4).
-00046      05  CC-CICV.
-00047          10 CC-CICV-N       PIC 9(4).
-00048      05  C-SPACE            PIC X(72).
-00049      SKIP1
-00050  FD  MSGTBL-FILE
-00051      BLOCK CONTAINS 0 RECORDS
-00052      RECORD CONTAINS 68  CHARACTERS
-00053      LABEL RECORDS ARE STANDARD
-00054      DATA RECORD IS DP-TABLE-RECORD.
-00055  COPY DPMSGTBLRD.
-00056      EJECT
-00057  FD  UPDATE-FILE
-00058      BLOCK CONTAINS 0 RECORDS
-00059      RECORDING MODE IS F
-00060      RECORD CONTAINS 976 CHARACTERS
-00061      LABEL RECORDS ARE STANDARD
-00062      DATA RECORD IS DP-JOURNAL-REC.
-00063  01  DP-JOURNAL-REC.
-00064 *                                            1-31    DP JOURNAL
-00065 *                                                  MASTER RECORD
-00066      05  DP-JOURNAL-CODE    PIC X.
-00067 *                                            1       'J'
-00068      05  DP-TRANS-DATE      PIC 9(5) PACKED-DECIMAL.
-00069 *                                            2-4     (YYDDD)
-00070      05  DP-RECORD-NO       PIC 9(3) PACKED-DECIMAL.
-00071 *                                            5-6     RECORD NO.
-00072      05  DP-PREFIX-LENGTH   PIC 9(4) COMP.
-00073 *                                            7-8     PREFIX
-00074      05  FILLER             PIC 9(4) COMP.
-00075 *                                            9-10
-00076      05  DP-FLAG            PIC X.
-00077 *                                           11       FLAG
-00078      05  DP-TASK-NO         PIC 9(5) PACKED-DECIMAL.
-00079 *                                           12-14    TASK NO.
-00080      05  DP-REQUEST-TIME    PIC 9(7) PACKED-DECIMAL.
-00081 *                                           15-18    (HHMMSS)
-00082      05  DP-TRANS-ID        PIC X(4).
-00083 *                                           19-22    TRANS. ID
-00084      05  DP-TERMINAL-ID     PIC X(4).
-00085 *                                           23-26    TERMINAL ID
-00086      05  DP-FILE-ID         PIC X(2).
-00087 *                                           27-28    FILE ID.
-00088      05  DP-TYPE-ID         PIC X(2).
-00089 *                                           29-30    TYPE ID.
-00090      05  DP-TRANS-CODE      PIC X.
-00091 *                                           31       TRANS CODE
-00092 *                   'N' - NONE BEFORE ADDING A DETAIL SEGMENT
-00093 *                   'W' - ADD A DETAIL SEGMENT
-00094 *                   'G' - READ A DETAIL SEGMENT FOR UPDATE
-00095 *                   'P' - REWRITE A DETAIL SEGMENT
-00096 *-------------------------------------------------------
-00097      05  ASAIS-RECORD.
-00098 *                                            1-95    ASAIS
-00099 *                                                  JOURNAL REC
-00100          10  AS-TRANS-CODE    PIC X(4).
-00101 *                                            1-4     TRANS. CODE
-00102          10  AS-USER-ID       PIC X(8).
-00103 *                                            5-12    USER ID
-00104          10  AS-PROPERTY-NO   PIC X(14).
-00105 *                                           13-26    PROP. NUMBER
-00106          10  AS-PROCESS-YEAR  PIC X(2).
-00107 *                                           27-28    PROCESS YR.
-00108          10  AS-TAX-YEAR      PIC X(2).
-00109 *                                           29-30    TAX YEAR
-00110          10  AS-TAX-TYPE      PIC X.
-00111 *                                           31       TAX TYPE
-00112          10  AS-RECORD-CODE   PIC X.
-00113 *                                           32       RECORD CODE
-00114          10  FILLER           PIC X(63).
-00115 *                                           33-95    FILLER
-00116 *-------------------------------------------------------
-00117 *               *  SENIOR FREEZE - DETAIL SEGMENT  *
-00118      05  C150-U-SENFRZDETAIL.
-00119 *                                              1-850 SENIOR
-00120 *                                                     FREEZE
-00121 *                                                     DETAIL
-00122 *                                                     SEGMENT
-00123          10  C150-U-BIRTHDTE PIC X(8).
-00124 *                                              1-8   KEY -
-00125 *                                                     BIRTH DATE
-00126 *                                                     (MMDDCCYY)
-00127          10  C150-U-APPLSTNAM PIC X(20).
-00128 *                                              9-28  APPLICANT
-00129 *                                                     LAST NAME
-00130          10  C150-U-APPFSTNAM PIC X(15).
-00131 *                                             29-43  APPLICANT
-00132 *                                                     FIRST NAME
-00133          10  C150-U-APPMI   PIC X.
-00134 *                                             44-44  APPLICANT
-00135 *                                                     MIDDLE INIT
-00136          10  C150-U-APPTITLE PIC XX.
-00137 *                                             45-46  APPLICANT
-00138 *                                                     TITLE
-00139          10  C150-U-APPOLDNAM PIC X(22).
-00140 *                                             47-68  APPLICANT
-00141 *                                                     OLD NAME
-00142          10  C150-U-APPMAIL.
-00143 *                                             69-113 APPLICANT
-00144 *                                                     MAILING
-00145 *                                                     ADDRESS
-00146              15  C150-U-APPADDR PIC X(22).
-00147 *                                             69-90  ADDRESS
-00148              15  C150-U-APPCITY PIC X(12).
-00149 *                                             91-102 CITY
-00150              15  C150-U-APPSTATE PIC XX.
-00151 *                                            103-104 STATE
-00152              15  C150-U-APPZIP PIC 9(9).
-00153 *                                            105-113 ZIP CODE
-00154          10  C150-U-MAINTIND PIC 9.
-00155 *                                            114-114 MAINTENANCE
-00156 *                                                     INDICATOR
-00157 *                                                     FOR ABOVE
-00158 *                                                     5 FIELDS
-00159          10  C150-U-SSN     PIC 9(11).
-00160 *                                            115-125 SOCIAL
-00161 *                                                     SECURITY
-00162 *                                                     NUMBER
-00163          10  C150-U-AGE     PIC 999.
-00164 *                                            126-128 AGE
-00165          10  C150-U-PHONE   PIC 9(10).
-00166 *                                            129-138 TELEPHONE
-00167 *                                                     NUMBER
-00168          10  C150-U-MARSTAT PIC X.
-00169 *                                            139-139 MARITAL
-00170 *                                                     STATUS
-00171          10  C150-U-SPSREDIND PIC X.
-00172 *                                            150-U-150 SPOUSE
-00173 *                                                     RESIDENTIAL
-00174 *                                                     INDICATOR
-00175          10  C150-U-SPSLSTNAM PIC X(20).
-00176 *                                            141-160 SPOUSE
-00177 *                                                     LAST NAME
-00178          10  C150-U-SPSFSTNAM PIC X(15).
-00179 *                                            161-175 SPOUSE
-00180 *                                                     FIRST NAME
-00181          10  C150-U-SPSMI   PIC X.
-00182 *                                            176-176 SPOUSE
-00183 *                                                     MIDDLE INIT
-00184          10  C150-U-SPSTITLE PIC XX.
-00185 *                                            177-178 SPOUSE
-00186 *                                                     TITLE
-00187          10  C150-U-SPSMAIL.
-00188 *                                            179-250 SPOUSE
-00189 *                                                     MAILING
-00190 *                                                     ADDRESS
-00191              15  C150-U-SPSHSENO PIC X(5).
-00192 *                                            179-183 HOUSE NO.
-00193              15  C150-U-SPSDIR PIC XX.
-00194 *                                            184-185 DIRECTION
-00195              15  C150-U-SPSSTREET PIC X(22).
-00196 *                                            186-207 STREET
-00197              15  C150-U-SPSSUFF PIC X(4).
-00198 *                                            208-211 SUFFIX
-00199              15  C150-U-SPSCITY PIC X(28).
-00200 *                                            212-239 CITY
-00201              15  C150-U-SPSSTATE PIC XX.
-00202 *                                            240-241 STATE
-00203              15  C150-U-SPSZIP PIC 9(9).
-00204 *                                            242-250 ZIP CODE
-00205          10  FILLER         PIC X(3).
-00206 *                                            251-253 FILLER
-00207          10  C150-U-SFSTAT  PIC X.
-00208 *                                            254-254 STATUS
-00209          10  C150-U-DENIALDTE PIC 9(8).
-00210 *                                            255-262 DENIAL
-00211 *                                                     DATE
-00212 *                                                     (CCYYMMDD)
-00213          10  C150-U-FSTAPPDTE PIC 9(8).
-00214 *                                            263-270 FIRST APP
-00215 *                                                     RECEIVED
-00216 *                                                     DATE
-00217 *                                                     (CCYYMMDD)
-00218          10  C150-U-LSTAPPDTE PIC 9(8).
-00219 *                                            271-278 LAST APP
-00220 *                                                     RECEIVED
-00221 *                                                     DATE
-00222 *                                                     (CCYYMMDD)
-00223          10  C150-U-QUALDTE PIC 9(8).
-00224 *                                            279-286 QUALIFIED
-00225 *                                                     DATE
-00226 *                                                     (CCYYMMDD)
-00227          10  C150-U-RTNDDTE PIC 9(8).
-00228 *                                            287-294 RETURNED
-00229 *                                                     DATE
-00230 *                                                     (CCYYMMDD)
-00231          10  C150-U-MANRTNCODES.
-00232 *                                            295-314 MANUAL
-00233 *                                                     RETURN CODE
-00234              15  C150-U-MANRTNCD PIC 99 OCCURS 10 TIMES.
-00235 *
-00236          10  C150-U-RMRKS     PIC X(40).
-00237 *                                            315-354 REMARKS
-00238          10  C150-U-MISRTNCODES.
-00239 *                                            355-374 MIS
-00240 *                                                     RETURN CODE
-00241              15  C150-U-MISRTNCD PIC 99 OCCURS 10 TIMES.
-00242 *
-00243          10  C150-U-COOPSENSHRS PIC 9(6).
-00244 *                                            375-380 COOP
-00245 *                                                     SENIR SHARE
-00246          10  C150-U-PCTSENSHRS PIC V9(6).
-00247 *                                            381-386 PERCENT
-00248 *                                                     SENIR SHARE
-00249          10  C150-U-LIFECARE  PIC X.
-00250 *                                            387-387 LIFECARE
-00251 *                                                     FACILITY
-00252          10  FILLER           PIC X(18).
-00253 *                                            388-405 FILLER
-00254          10  C150-U-NOINCOME  PIC X.
-00255 *                                            406-406 NO INCOME
-00256 *                                                     INDICATOR
-00257          10  C150-U-SSINC     PIC 9(7)V99.
-00258 *                                            407-415 SOCIAL
-00259 *                                                     SECURITY
-00260 *                                                     INCOME
-00261          10  C150-U-RRBEN     PIC 9(7)V99.
-00262 *                                            416-424 RAILROAD
-00263 *                                                     BENEFITS
-00264          10  C150-U-CSBEN     PIC 9(7)V99.
-00265 *                                            425-433 CIVIL SERVIC
-00266 *                                                     BENEFITS
-00267          10  C150-U-OTHBEN    PIC 9(7)V99.
-00268 *                                            434-442 OTHER
-00269 *                                                     BENEFITS
-00270          10  C150-U-VETBEN    PIC 9(7)V99.
-00271 *                                            443-451 VETERANS
-00272 *                                                     BENEFITS
-00273          10  C150-U-PUBAID    PIC 9(7)V99.
-00274 *                                            452-460 PUBLIC AID
-00275          10  C150-U-WAGES     PIC 9(7)V99.
-00276 *                                            461-469 WAGES
-00277          10  C150-U-INT       PIC 9(7)V99.
-00278 *                                            470-478 INTEREST
-00279          10  C150-U-NETRENT   PIC S9(7)V99.
-00280 *                                            479-487 NET RENTAL
-00281 *                                                     INCOME
-00282          10  C150-U-NETCAPGAIN PIC S9(7)V99.
-00283 *                                            488-496 NET CAPITAL
-00284 *                                                     GAINS
-00285          10  C150-U-OTHINC    PIC S9(7)V99.
-00286 *                                            497-505 OTHER
+00013 *         MODIFICATIONS MADE ON MAR 19,2019 - RTS -- UPD-ERR-REP
+00014 *         NOW ENDS WITH A REJECT-REASON BREAKDOWN PAGE (COUNT BY
+00015 *         UPDT-ERR-MSG NUMBER, VIA THE EXISTING UPDT-ERRORS/
+00016 *         UPDT-ERR REDEFINES TABLE) SO A BAD FEED PATTERN SHOWS
+00017 *         UP AS ONE LARGE BUCKET INSTEAD OF SCATTERED DETAIL LINES.
+00018A*         MODIFICATIONS MADE ON AUG 09,2026 - RTS -- 400-M-REPL-
+00019B*         DETL-SEGMENT NOW REJECTS A CO-OP SENIOR SHARE COUNT
+00020C*         (C150-U-COOPSENSHRS) THAT EXCEEDS THE TOTAL BUILDING
+00021D*         SHARES (C145-BLDGSHARES) INSTEAD OF LETTING THE PERCENT-
+00022E*         OF-SHARES CALCULATION PRODUCE A BOGUS VALUE OVER 100%.
+00023F*         MODIFICATIONS MADE ON AUG 09,2026 - RTS -- MSGTBL-FILE
+00024G*         RECORD (DPMSGTBLRD) WIDENED TO CARRY A CATEGORY AND A
+00025H*         SEVERITY CODE FOR EACH TABLE ENTRY; RECORD LENGTH BELOW
+00026I*         CHANGED FROM 68 TO 73 CHARACTERS TO MATCH.
+00027J*         MODIFICATIONS MADE ON AUG 09,2026 - RTS -- BIRTHDATE
+00028K*         EDIT (UPDT-ERR-MSG6) NOW ALSO REJECTS A BIRTHDATE THAT
+00029L*         FALLS AFTER TODAY'S SYSTEM DATE, CATCHING A MISKEYED
+00030M*         CENTURY DIGIT THAT ROLLS THE DATE INTO THE FUTURE.
+00031A*         MODIFICATIONS MADE ON AUG 09,2026 - RTS -- UPDATE-REPORT
+00032B*         NOW OPENS A ROLLING VOL-HIST-FILE OF TRAILING DAILY
+00033C*         UPDATE COUNTS (SEE 630-LOAD-VOL-HIST-RTN AND 645-WRITE
+00034D*         -VOL-HIST-RTN) AND PRINTS A VOLUME-REASONABLENESS SECTION
+00035E*         FLAGGING ANY DAY'S COUNT MORE THAN 3X OR LESS THAN 1/3
+00036F*         OF THE TRAILING 30-RUN AVERAGE, SO A BAD OR MISSING
+00037G*         ASSESSOR FEED FILE SHOWS UP ON THE REPORT INSTEAD OF
+00038H*         ONLY BEING NOTICED ON EYEBALL REVIEW.
+00039      SKIP1
+00040  ENVIRONMENT DIVISION.
+00041  CONFIGURATION SECTION.
+00042      SKIP1
+00043  SOURCE-COMPUTER. IBM-370.
+00044  OBJECT-COMPUTER. IBM-370.
+00045      SKIP1
+00046  INPUT-OUTPUT SECTION.
+00047  FILE-CONTROL.
+00048      SKIP1
+00049      SELECT CNTRL-FILE    ASSIGN TO UT-S-CNTRLFLE.
+00050      SKIP1
+00051      SELECT MSGTBL-FILE     ASSIGN TO DA-MSGTBL
+00052                             ORGANIZATION IS INDEXED
+00053                             ACCESS MODE IS RANDOM
+00054                             RECORD KEY IS  DT-KEY
+00055                             FILE STATUS IS FILE-STATUS.
+00056 
+00057      SKIP1
+00058      SELECT UPDATE-FILE   ASSIGN TO UT-S-UPDATEF.
+00059      SELECT UPDATE-REPORT ASSIGN TO UT-S-UPDATER.
+00060      SELECT UPD-ERR-REP   ASSIGN TO UT-S-UPDATEER.
+00061A     SELECT VOL-HIST-FILE ASSIGN TO UT-S-VOLHIST.
+00062      SKIP1
+00063  DATA DIVISION.
+00064  FILE SECTION.
+00065  FD  CNTRL-FILE
+00066      LABEL RECORDS ARE STANDARD
+00067      BLOCK CONTAINS 0 RECORDS
+00068      RECORDING MODE IS F
+00069      RECORD CONTAINS 80 CHARACTERS
+00070      DATA RECORD IS CNTRL-CARD.
+00071  01  CNTRL-CARD.
+00072      05  CK-PT-CNTL-VAL     PIC X(4).
+00073      05  CC-CICV.
+00074          10 CC-CICV-N       PIC 9(4).
+00075      05  C-SPACE            PIC X(72).
+00076      SKIP1
+00077  FD  MSGTBL-FILE
+00078      BLOCK CONTAINS 0 RECORDS
+00079      RECORD CONTAINS 73  CHARACTERS
+00080      LABEL RECORDS ARE STANDARD
+00081      DATA RECORD IS DP-TABLE-RECORD.
+00082  COPY DPMSGTBLRD.
+00083      EJECT
+00084  FD  UPDATE-FILE
+00085      BLOCK CONTAINS 0 RECORDS
+00086      RECORDING MODE IS F
+00087      RECORD CONTAINS 976 CHARACTERS
+00088      LABEL RECORDS ARE STANDARD
+00089      DATA RECORD IS DP-JOURNAL-REC.
+00090  01  DP-JOURNAL-REC.
+00091 *                                            1-31    DP JOURNAL
+00092 *                                                  MASTER RECORD
+00093      05  DP-JOURNAL-CODE    PIC X.
+00094 *                                            1       'J'
+00095      05  DP-TRANS-DATE      PIC 9(5) PACKED-DECIMAL.
+00096 *                                            2-4     (YYDDD)
+00097      05  DP-RECORD-NO       PIC 9(3) PACKED-DECIMAL.
+00098 *                                            5-6     RECORD NO.
+00099      05  DP-PREFIX-LENGTH   PIC 9(4) COMP.
+00100 *                                            7-8     PREFIX
+00101      05  FILLER             PIC 9(4) COMP.
+00102 *                                            9-10
+00103      05  DP-FLAG            PIC X.
+00104 *                                           11       FLAG
+00105      05  DP-TASK-NO         PIC 9(5) PACKED-DECIMAL.
+00106 *                                           12-14    TASK NO.
+00107      05  DP-REQUEST-TIME    PIC 9(7) PACKED-DECIMAL.
+00108 *                                           15-18    (HHMMSS)
+00109      05  DP-TRANS-ID        PIC X(4).
+00110 *                                           19-22    TRANS. ID
+00111      05  DP-TERMINAL-ID     PIC X(4).
+00112 *                                           23-26    TERMINAL ID
+00113      05  DP-FILE-ID         PIC X(2).
+00114 *                                           27-28    FILE ID.
+00115      05  DP-TYPE-ID         PIC X(2).
+00116 *                                           29-30    TYPE ID.
+00117      05  DP-TRANS-CODE      PIC X.
+00118 *                                           31       TRANS CODE
+00119 *                   'N' - NONE BEFORE ADDING A DETAIL SEGMENT
+00120 *                   'W' - ADD A DETAIL SEGMENT
+00121 *                   'G' - READ A DETAIL SEGMENT FOR UPDATE
+00122 *                   'P' - REWRITE A DETAIL SEGMENT
+00123 *-------------------------------------------------------
+00124      05  ASAIS-RECORD.
+00125 *                                            1-95    ASAIS
+00126 *                                                  JOURNAL REC
+00127          10  AS-TRANS-CODE    PIC X(4).
+00128 *                                            1-4     TRANS. CODE
+00129          10  AS-USER-ID       PIC X(8).
+00130 *                                            5-12    USER ID
+00131          10  AS-PROPERTY-NO   PIC X(14).
+00132 *                                           13-26    PROP. NUMBER
+00133          10  AS-PROCESS-YEAR  PIC X(2).
+00134 *                                           27-28    PROCESS YR.
+00135          10  AS-TAX-YEAR      PIC X(2).
+00136 *                                           29-30    TAX YEAR
+00137          10  AS-TAX-TYPE      PIC X.
+00138 *                                           31       TAX TYPE
+00139          10  AS-RECORD-CODE   PIC X.
+00140 *                                           32       RECORD CODE
+00141          10  FILLER           PIC X(63).
+00142 *                                           33-95    FILLER
+00143 *-------------------------------------------------------
+00144 *               *  SENIOR FREEZE - DETAIL SEGMENT  *
+00145      05  C150-U-SENFRZDETAIL.
+00146 *                                              1-850 SENIOR
+00147 *                                                     FREEZE
+00148 *                                                     DETAIL
+00149 *                                                     SEGMENT
+00150          10  C150-U-BIRTHDTE PIC X(8).
+00151 *                                              1-8   KEY -
+00152 *                                                     BIRTH DATE
+00153 *                                                     (MMDDCCYY)
+00154          10  C150-U-APPLSTNAM PIC X(20).
+00155 *                                              9-28  APPLICANT
+00156 *                                                     LAST NAME
+00157          10  C150-U-APPFSTNAM PIC X(15).
+00158 *                                             29-43  APPLICANT
+00159 *                                                     FIRST NAME
+00160          10  C150-U-APPMI   PIC X.
+00161 *                                             44-44  APPLICANT
+00162 *                                                     MIDDLE INIT
+00163          10  C150-U-APPTITLE PIC XX.
+00164 *                                             45-46  APPLICANT
+00165 *                                                     TITLE
+00166          10  C150-U-APPOLDNAM PIC X(22).
+00167 *                                             47-68  APPLICANT
+00168 *                                                     OLD NAME
+00169          10  C150-U-APPMAIL.
+00170 *                                             69-113 APPLICANT
+00171 *                                                     MAILING
+00172 *                                                     ADDRESS
+00173              15  C150-U-APPADDR PIC X(22).
+00174 *                                             69-90  ADDRESS
+00175              15  C150-U-APPCITY PIC X(12).
+00176 *                                             91-102 CITY
+00177              15  C150-U-APPSTATE PIC XX.
+00178 *                                            103-104 STATE
+00179              15  C150-U-APPZIP PIC 9(9).
+00180 *                                            105-113 ZIP CODE
+00181          10  C150-U-MAINTIND PIC 9.
+00182 *                                            114-114 MAINTENANCE
+00183 *                                                     INDICATOR
+00184 *                                                     FOR ABOVE
+00185 *                                                     5 FIELDS
+00186          10  C150-U-SSN     PIC 9(11).
+00187 *                                            115-125 SOCIAL
+00188 *                                                     SECURITY
+00189 *                                                     NUMBER
+00190          10  C150-U-AGE     PIC 999.
+00191 *                                            126-128 AGE
+00192          10  C150-U-PHONE   PIC 9(10).
+00193 *                                            129-138 TELEPHONE
+00194 *                                                     NUMBER
+00195          10  C150-U-MARSTAT PIC X.
+00196 *                                            139-139 MARITAL
+00197 *                                                     STATUS
+00198          10  C150-U-SPSREDIND PIC X.
+00199 *                                            150-U-150 SPOUSE
+00200 *                                                     RESIDENTIAL
+00201 *                                                     INDICATOR
+00202          10  C150-U-SPSLSTNAM PIC X(20).
+00203 *                                            141-160 SPOUSE
+00204 *                                                     LAST NAME
+00205          10  C150-U-SPSFSTNAM PIC X(15).
+00206 *                                            161-175 SPOUSE
+00207 *                                                     FIRST NAME
+00208          10  C150-U-SPSMI   PIC X.
+00209 *                                            176-176 SPOUSE
+00210 *                                                     MIDDLE INIT
+00211          10  C150-U-SPSTITLE PIC XX.
+00212 *                                            177-178 SPOUSE
+00213 *                                                     TITLE
+00214          10  C150-U-SPSMAIL.
+00215 *                                            179-250 SPOUSE
+00216 *                                                     MAILING
+00217 *                                                     ADDRESS
+00218              15  C150-U-SPSHSENO PIC X(5).
+00219 *                                            179-183 HOUSE NO.
+00220              15  C150-U-SPSDIR PIC XX.
+00221 *                                            184-185 DIRECTION
+00222              15  C150-U-SPSSTREET PIC X(22).
+00223 *                                            186-207 STREET
+00224              15  C150-U-SPSSUFF PIC X(4).
+00225 *                                            208-211 SUFFIX
+00226              15  C150-U-SPSCITY PIC X(28).
+00227 *                                            212-239 CITY
+00228              15  C150-U-SPSSTATE PIC XX.
+00229 *                                            240-241 STATE
+00230              15  C150-U-SPSZIP PIC 9(9).
+00231 *                                            242-250 ZIP CODE
+00232          10  FILLER         PIC X(3).
+00233 *                                            251-253 FILLER
+00234          10  C150-U-SFSTAT  PIC X.
+00235 *                                            254-254 STATUS
+00236          10  C150-U-DENIALDTE PIC 9(8).
+00237 *                                            255-262 DENIAL
+00238 *                                                     DATE
+00239 *                                                     (CCYYMMDD)
+00240          10  C150-U-FSTAPPDTE PIC 9(8).
+00241 *                                            263-270 FIRST APP
+00242 *                                                     RECEIVED
+00243 *                                                     DATE
+00244 *                                                     (CCYYMMDD)
+00245          10  C150-U-LSTAPPDTE PIC 9(8).
+00246 *                                            271-278 LAST APP
+00247 *                                                     RECEIVED
+00248 *                                                     DATE
+00249 *                                                     (CCYYMMDD)
+00250          10  C150-U-QUALDTE PIC 9(8).
+00251 *                                            279-286 QUALIFIED
+00252 *                                                     DATE
+00253 *                                                     (CCYYMMDD)
+00254          10  C150-U-RTNDDTE PIC 9(8).
+00255 *                                            287-294 RETURNED
+00256 *                                                     DATE
+00257 *                                                     (CCYYMMDD)
+00258          10  C150-U-MANRTNCODES.
+00259 *                                            295-314 MANUAL
+00260 *                                                     RETURN CODE
+00261              15  C150-U-MANRTNCD PIC 99 OCCURS 10 TIMES.
+00262 *
+00263          10  C150-U-RMRKS     PIC X(40).
+00264 *                                            315-354 REMARKS
+00265          10  C150-U-MISRTNCODES.
+00266 *                                            355-374 MIS
+00267 *                                                     RETURN CODE
+00268              15  C150-U-MISRTNCD PIC 99 OCCURS 10 TIMES.
+00269 *
+00270          10  C150-U-COOPSENSHRS PIC 9(6).
+00271 *                                            375-380 COOP
+00272 *                                                     SENIR SHARE
+00273          10  C150-U-PCTSENSHRS PIC V9(6).
+00274 *                                            381-386 PERCENT
+00275 *                                                     SENIR SHARE
+00276          10  C150-U-LIFECARE  PIC X.
+00277 *                                            387-387 LIFECARE
+00278 *                                                     FACILITY
+00279          10  FILLER           PIC X(18).
+00280 *                                            388-405 FILLER
+00281          10  C150-U-NOINCOME  PIC X.
+00282 *                                            406-406 NO INCOME
+00283 *                                                     INDICATOR
+00284          10  C150-U-SSINC     PIC 9(7)V99.
+00285 *                                            407-415 SOCIAL
+00286 *                                                     SECURITY
 00287 *                                                     INCOME
-00288          10  C150-U-TOTINC    PIC S9(7)V99.
-00289 *                                            506-514 TOTAL
-00290 *                                                     INCOME
-00291          10  C150-U-SIGNED  PIC X.
-00292 *                                            515-515 SIGNED
-00293          10  C150-U-NOTARIZED PIC X.
-00294 *                                            516-516 NOTARIZED
-00295          10  FILLER         PIC X(15).
-00296 *                                            517-531 FILLER
-00297          10  C150-U-BATCH   PIC 9(5).
-00298 *                                            532-536 BATCH
-00299          10  C150-U-ORIGDTE PIC 9(8).
-00300 *                                            537-544 ORIGINATION
-00301 *                                                     DATE
-00302 *                                                     (CCYYMMDD)
-00303          10  C150-U-KEYTIME PIC 9(7).
-00304 *                                            545-551 TIME KEYED
-00305 *                                                     (0HHMMSS)
-00306          10  C150-U-ORIGEMPNO PIC X(8).
-00307 *                                            552-559 ORIGINATION
-00308 *                                                     ENTRY
-00309 *                                                     EMPLOYEE NO
-00310          10  C150-U-TERMID  PIC X(4).
-00311 *                                            560-563 TERMINAL I.D
-00312          10  C150-U-LSTUPID PIC X(8).
-00313 *                                            564-571 LAST
-00314 *                                                     UPDATE I.D.
-00315          10  C150-U-LSTUPDTE PIC 9(8).
-00316 *                                            572-579 LAST UPDATE
-00317 *                                                     DATE
-00318 *                                                     (CCYYMMDD)
-00319          10  C150-U-LSTUPTIM PIC 9(7).
-00320 *                                            580-586 LAST UPDATE
-00321 *                                                     TIME
-00322 *                                                     (0HHMMSS)
-00323          10  FILLER         PIC X(15).
-00324 *                                            587-601 FILLER
-00325          10  C150-U-HSSTAT  PIC X.
-00326 *                                            602-602 HOMESTEAD
-00327 *                                                     STATUS
-00328          10  C150-U-SHARES  PIC 9(6).
-00329 *                                            603-608 SHARES
-00330          10  C150-U-PCTSHARES PIC 999V999.
-00331 *                                            609-614 PERCENT
-00332 *                                                     OF SHARES
-00333          10  C150-U-HSBATCH PIC 9(5).
-00334 *                                            615-619 HOMESTEAD
-00335 *                                                     BATCH
-00336          10  C150-U-HSORIGEMPNO PIC X(8).
-00337 *                                            620-627 HOMESTEAD
-00338 *                                                     ORIGINATION
-00339 *                                                     ENTRY
-00340 *                                                     EMPLOYEE NO
-00341          10  C150-U-HSORIGDTE PIC 9(8).
-00342 *                                            628-635 HOMESTEAD
-00343 *                                                     ORIGINATION
+00288          10  C150-U-RRBEN     PIC 9(7)V99.
+00289 *                                            416-424 RAILROAD
+00290 *                                                     BENEFITS
+00291          10  C150-U-CSBEN     PIC 9(7)V99.
+00292 *                                            425-433 CIVIL SERVIC
+00293 *                                                     BENEFITS
+00294          10  C150-U-OTHBEN    PIC 9(7)V99.
+00295 *                                            434-442 OTHER
+00296 *                                                     BENEFITS
+00297          10  C150-U-VETBEN    PIC 9(7)V99.
+00298 *                                            443-451 VETERANS
+00299 *                                                     BENEFITS
+00300          10  C150-U-PUBAID    PIC 9(7)V99.
+00301 *                                            452-460 PUBLIC AID
+00302          10  C150-U-WAGES     PIC 9(7)V99.
+00303 *                                            461-469 WAGES
+00304          10  C150-U-INT       PIC 9(7)V99.
+00305 *                                            470-478 INTEREST
+00306          10  C150-U-NETRENT   PIC S9(7)V99.
+00307 *                                            479-487 NET RENTAL
+00308 *                                                     INCOME
+00309          10  C150-U-NETCAPGAIN PIC S9(7)V99.
+00310 *                                            488-496 NET CAPITAL
+00311 *                                                     GAINS
+00312          10  C150-U-OTHINC    PIC S9(7)V99.
+00313 *                                            497-505 OTHER
+00314 *                                                     INCOME
+00315          10  C150-U-TOTINC    PIC S9(7)V99.
+00316 *                                            506-514 TOTAL
+00317 *                                                     INCOME
+00318          10  C150-U-SIGNED  PIC X.
+00319 *                                            515-515 SIGNED
+00320          10  C150-U-NOTARIZED PIC X.
+00321 *                                            516-516 NOTARIZED
+00322          10  FILLER         PIC X(15).
+00323 *                                            517-531 FILLER
+00324          10  C150-U-BATCH   PIC 9(5).
+00325 *                                            532-536 BATCH
+00326          10  C150-U-ORIGDTE PIC 9(8).
+00327 *                                            537-544 ORIGINATION
+00328 *                                                     DATE
+00329 *                                                     (CCYYMMDD)
+00330          10  C150-U-KEYTIME PIC 9(7).
+00331 *                                            545-551 TIME KEYED
+00332 *                                                     (0HHMMSS)
+00333          10  C150-U-ORIGEMPNO PIC X(8).
+00334 *                                            552-559 ORIGINATION
+00335 *                                                     ENTRY
+00336 *                                                     EMPLOYEE NO
+00337          10  C150-U-TERMID  PIC X(4).
+00338 *                                            560-563 TERMINAL I.D
+00339          10  C150-U-LSTUPID PIC X(8).
+00340 *                                            564-571 LAST
+00341 *                                                     UPDATE I.D.
+00342          10  C150-U-LSTUPDTE PIC 9(8).
+00343 *                                            572-579 LAST UPDATE
 00344 *                                                     DATE
 00345 *                                                     (CCYYMMDD)
-00346          10  C150-U-HSKEYTIME PIC 9(7).
-00347 *                                            636-642 HOMESTEAD
-00348 *                                                     TIME KEYED
+00346          10  C150-U-LSTUPTIM PIC 9(7).
+00347 *                                            580-586 LAST UPDATE
+00348 *                                                     TIME
 00349 *                                                     (0HHMMSS)
-00350          10  C150-U-HSTERMID PIC X(4).
-00351 *                                            643-646 HOMRSTEAD
-00352 *                                                     TERMINAL I.
-00353          10  C150-U-HSLSTUPD PIC X(8).
-00354 *                                            647-654 HOMESTEAD
-00355 *                                                    LAST
-00356 *                                                     UPD DATE
-00357          10  C150-U-HSLSTUPDTE PIC 9(8).
-00358 *                                            655-662 HOMESTEAD
-00359 *                                                     LAST UPDATE
-00360 *                                                     DATE
-00361 *                                                     (CCYYMMDD)
-00362          10  C150-U-HSLSTUPTIM PIC 9(7).
-00363 *                                            663-669 HOMESTEAD
-00364 *                                                     LAST UPDATE
-00365 *                                                     TIME
-00366 *                                                     (0HHMMSS)
-00367          10  C150-U-HSYRAPPLD PIC 9(4).
-00368 *                                            670-673 HOMESTEAD
-00369 *                                                    YEAR APPLIED
-00370          10  FILLER         PIC X(26).
-00371 *                                            674-699 FILLER
-00372          10  C150-U-HOSTAT  PIC X.
-00373 *                                            700-700 HOMEOWNER
-00374 *                                                     STATUS
-00375          10  C150-U-HOBASYR PIC 9(4).
-00376 *                                            701-704 HOMEOWNER
-00377 *                                                     BASE YEAR
-00378          10  C150-U-HOBYEQFAC PIC 9V9(4).
-00379 *                                            705-709 HOMEOWNER
-00380 *                                                     BASE YEAR
-00381 *                                                     EQUALIZATIO
-00382 *                                                     FACTOR
-00383          10  C150-U-HOBYAV  PIC 9(9).
-00384 *                                            710-718 HOMEOWNER
-00385 *                                                     BASE YEAR
-00386 *                                                     ASSESSED
-00387 *                                                     VALUATION
-00388          10  C150-U-HOBYEV  PIC 9(9).
-00389 *                                            719-727 HOMEOWNER
-00390 *                                                     BASE YEAR
-00391 *                                                     EQUALIZED
-00392 *                                                     VALUATION
-00393          10  C150-U-HOTERMID PIC X(4).
-00394 *                                            728-731 HOMEOWNER
-00395 *                                                     TERMINAL I.
-00396          10  C150-U-ELGIND  PIC 9.
-00397 *                                            732-732 HOMEOWNER
-00398 *                                                    ELIG. IND.
-00399          10  FILLER         PIC XXX.
-00400 *                                            733-735 FILLER
-00401          10  C150-U-HOLSTUPD PIC X(8).
-00402 *                                            736-743 HOMEOWNER
-00403 *                                                     LAST
-00404 *                                                     UPDATE I.D.
-00405          10  C150-U-HOLSTUPDTE PIC 9(8).
-00406 *                                            744-751 HOMEOWNER
-00407 *                                                     LAST UPDATE
-00408 *                                                     DATE
-00409 *                                                     (CCYYMMDD)
-00410          10  C150-U-HOLSTUPTIM PIC 9(7).
-00411 *                                            752-758 HOMEOWNER
-00412 *                                                     LAST UPDATE
-00413 *                                                     TIME
-00414 *                                                     (0HHMMSS)
-00415          10  C150-U-MAINTIND  PIC 9.
-00416 *                                            759-759 MAINTENANCE
-00417 *                                                     INDICATOR
-00418          10  C150-U-MTTERMID PIC X(4).
-00419 *                                            760-763 MAINTENANCE
-00420 *                                                     TERMINAL I.
-00421          10  C150-U-MTUPID  PIC X(8).
-00422 *                                            764-771 MAINTENANCE
-00423 *                                                     UPDATE I.D.
-00424          10  C150-U-MTUPDTE PIC 9(8).
-00425 *                                            772-779 MAINTENANCE
-00426 *                                                     UPDATE
-00427 *                                                     DATE
-00428 *                                                     (CCYYMMDD)
-00429          10  C150-U-MTUPTIM PIC 9(7).
-00430 *                                            780-786 MAINTENANCE
-00431 *                                                     UPDATE
-00432 *                                                     TIME
-00433 *                                                     (0HHMMSS)
-00434          10  C150-U-SFPCT   PIC 99.
-00435          10  C150-U-SFPCT-R REDEFINES C150-U-SFPCT PIC 9V9.
-00436 *                                            787-788  SENIOR FREE
-00437 *                                                     INCOME
-00438 *                                                     PERCENTAGE
-00439          10  FILLER         PIC X(62).
-00440 *                                            789-850 FILLER
-00441 *----------------------------------------------------------------
-00442      SKIP3
-00443  FD  UPDATE-REPORT
-00444      RECORDING MODE IS F
-00445      RECORD CONTAINS 133 CHARACTERS
-00446      BLOCK CONTAINS 0 RECORDS
-00447      LABEL RECORDS ARE STANDARD
-00448      DATA RECORD IS UPDATE-REP.
-00449  01  UPDATE-REP             PIC X(133).
-00450      SKIP3
-00451  FD  UPD-ERR-REP
-00452      RECORDING MODE IS F
-00453      RECORD CONTAINS 133 CHARACTERS
-00454      BLOCK CONTAINS 0 RECORDS
-00455      LABEL RECORDS ARE STANDARD
-00456      DATA RECORD IS UPD-ERR-REC.
-00457  01  UPD-ERR-REC            PIC X(133).
-00458      EJECT
-00459  WORKING-STORAGE SECTION.
-00460      SKIP1
-00461  77  ERR-SW                 PIC X     VALUE 'N'.
-00462      88  ERR                          VALUE 'Y'.
-00463  77  CC-EOF-SW              PIC X     VALUE 'N'.
-00464      88  CC-EOF                       VALUE 'Y'.
-00465  77  TUPD-RECS-RD           PIC S9(7) VALUE +0   PACKED-DECIMAL.
-00466  77  TDET-SEGS-UPDT         PIC S9(7) VALUE +0   PACKED-DECIMAL.
-00467  77  PCT-SEN-SHRS           PIC V9(06) VALUE 0.
-00468  77  TUPD-RECS-REJ          PIC S9(7) VALUE +0   PACKED-DECIMAL.
-00469  77  LINE-CNT               PIC S999  VALUE +60  PACKED-DECIMAL.
-00470  77  LINE-CNTE              PIC S999  VALUE +60  PACKED-DECIMAL.
-00471  77  PAGE-CNT               PIC S9(5) VALUE +0   PACKED-DECIMAL.
-00472  77  PAGE-CNTE              PIC S9(5) VALUE +0   PACKED-DECIMAL.
-00473  77  BLNK                   PIC X     VALUE SPACE.
-00474  77  UPD-EOF-SW             PIC X     VALUE 'N'.
-00475      88  UPD-EOF                      VALUE 'Y'.
-00476  77  VALID-RECORD           PIC X     VALUE 'N'.
-00477      88  VALID-REC                    VALUE 'Y'.
-00478  77  WS-TXYR-COMPTN         PIC 99    VALUE ZEROS.
-00479  77  CIC-CNTR               PIC S9(5) VALUE +0   PACKED-DECIMAL.
-00480  77  SUB                    PIC S9(4) VALUE +0  COMP.
-00481  77  SUB2                   PIC S9(4) VALUE +0  COMP.
-00482      EJECT
-00483  01  WORK-AREA.
-00484      SKIP1
-00485      05  CHECK-PT-ID.
-00486          10  FILLER         PIC XX     VALUE 'AS'.
-00487          10  CKPT-ID        PIC 9(6)   VALUE ZERO.
-00488      SKIP1
-00489      05  CURR-UPD-KEY.
-00490          10  CU-PROP.
-00491              15 CU-PROP-R   PIC 9(14).
-00492          10  CU-PROCYR      PIC XX.
-00493          10  CU-TXYR        PIC XX.
-00494          10  CU-TXTYP       PIC X.
-00495          10  CU-RECCD       PIC X.
-00496          10  CU-BIRTH       PIC X(8).
+00350          10  FILLER         PIC X(15).
+00351 *                                            587-601 FILLER
+00352          10  C150-U-HSSTAT  PIC X.
+00353 *                                            602-602 HOMESTEAD
+00354 *                                                     STATUS
+00355          10  C150-U-SHARES  PIC 9(6).
+00356 *                                            603-608 SHARES
+00357          10  C150-U-PCTSHARES PIC 999V999.
+00358 *                                            609-614 PERCENT
+00359 *                                                     OF SHARES
+00360          10  C150-U-HSBATCH PIC 9(5).
+00361 *                                            615-619 HOMESTEAD
+00362 *                                                     BATCH
+00363          10  C150-U-HSORIGEMPNO PIC X(8).
+00364 *                                            620-627 HOMESTEAD
+00365 *                                                     ORIGINATION
+00366 *                                                     ENTRY
+00367 *                                                     EMPLOYEE NO
+00368          10  C150-U-HSORIGDTE PIC 9(8).
+00369 *                                            628-635 HOMESTEAD
+00370 *                                                     ORIGINATION
+00371 *                                                     DATE
+00372 *                                                     (CCYYMMDD)
+00373          10  C150-U-HSKEYTIME PIC 9(7).
+00374 *                                            636-642 HOMESTEAD
+00375 *                                                     TIME KEYED
+00376 *                                                     (0HHMMSS)
+00377          10  C150-U-HSTERMID PIC X(4).
+00378 *                                            643-646 HOMRSTEAD
+00379 *                                                     TERMINAL I.
+00380          10  C150-U-HSLSTUPD PIC X(8).
+00381 *                                            647-654 HOMESTEAD
+00382 *                                                    LAST
+00383 *                                                     UPD DATE
+00384          10  C150-U-HSLSTUPDTE PIC 9(8).
+00385 *                                            655-662 HOMESTEAD
+00386 *                                                     LAST UPDATE
+00387 *                                                     DATE
+00388 *                                                     (CCYYMMDD)
+00389          10  C150-U-HSLSTUPTIM PIC 9(7).
+00390 *                                            663-669 HOMESTEAD
+00391 *                                                     LAST UPDATE
+00392 *                                                     TIME
+00393 *                                                     (0HHMMSS)
+00394          10  C150-U-HSYRAPPLD PIC 9(4).
+00395 *                                            670-673 HOMESTEAD
+00396 *                                                    YEAR APPLIED
+00397          10  FILLER         PIC X(26).
+00398 *                                            674-699 FILLER
+00399          10  C150-U-HOSTAT  PIC X.
+00400 *                                            700-700 HOMEOWNER
+00401 *                                                     STATUS
+00402          10  C150-U-HOBASYR PIC 9(4).
+00403 *                                            701-704 HOMEOWNER
+00404 *                                                     BASE YEAR
+00405          10  C150-U-HOBYEQFAC PIC 9V9(4).
+00406 *                                            705-709 HOMEOWNER
+00407 *                                                     BASE YEAR
+00408 *                                                     EQUALIZATIO
+00409 *                                                     FACTOR
+00410          10  C150-U-HOBYAV  PIC 9(9).
+00411 *                                            710-718 HOMEOWNER
+00412 *                                                     BASE YEAR
+00413 *                                                     ASSESSED
+00414 *                                                     VALUATION
+00415          10  C150-U-HOBYEV  PIC 9(9).
+00416 *                                            719-727 HOMEOWNER
+00417 *                                                     BASE YEAR
+00418 *                                                     EQUALIZED
+00419 *                                                     VALUATION
+00420          10  C150-U-HOTERMID PIC X(4).
+00421 *                                            728-731 HOMEOWNER
+00422 *                                                     TERMINAL I.
+00423          10  C150-U-ELGIND  PIC 9.
+00424 *                                            732-732 HOMEOWNER
+00425 *                                                    ELIG. IND.
+00426          10  FILLER         PIC XXX.
+00427 *                                            733-735 FILLER
+00428          10  C150-U-HOLSTUPD PIC X(8).
+00429 *                                            736-743 HOMEOWNER
+00430 *                                                     LAST
+00431 *                                                     UPDATE I.D.
+00432          10  C150-U-HOLSTUPDTE PIC 9(8).
+00433 *                                            744-751 HOMEOWNER
+00434 *                                                     LAST UPDATE
+00435 *                                                     DATE
+00436 *                                                     (CCYYMMDD)
+00437          10  C150-U-HOLSTUPTIM PIC 9(7).
+00438 *                                            752-758 HOMEOWNER
+00439 *                                                     LAST UPDATE
+00440 *                                                     TIME
+00441 *                                                     (0HHMMSS)
+00442          10  C150-U-MAINTIND  PIC 9.
+00443 *                                            759-759 MAINTENANCE
+00444 *                                                     INDICATOR
+00445          10  C150-U-MTTERMID PIC X(4).
+00446 *                                            760-763 MAINTENANCE
+00447 *                                                     TERMINAL I.
+00448          10  C150-U-MTUPID  PIC X(8).
+00449 *                                            764-771 MAINTENANCE
+00450 *                                                     UPDATE I.D.
+00451          10  C150-U-MTUPDTE PIC 9(8).
+00452 *                                            772-779 MAINTENANCE
+00453 *                                                     UPDATE
+00454 *                                                     DATE
+00455 *                                                     (CCYYMMDD)
+00456          10  C150-U-MTUPTIM PIC 9(7).
+00457 *                                            780-786 MAINTENANCE
+00458 *                                                     UPDATE
+00459 *                                                     TIME
+00460 *                                                     (0HHMMSS)
+00461          10  C150-U-SFPCT   PIC 99.
+00462          10  C150-U-SFPCT-R REDEFINES C150-U-SFPCT PIC 9V9.
+00463 *                                            787-788  SENIOR FREE
+00464 *                                                     INCOME
+00465 *                                                     PERCENTAGE
+00466          10  FILLER         PIC X(62).
+00467 *                                            789-850 FILLER
+00468 *----------------------------------------------------------------
+00469      SKIP3
+00470  FD  UPDATE-REPORT
+00471      RECORDING MODE IS F
+00472      RECORD CONTAINS 133 CHARACTERS
+00473      BLOCK CONTAINS 0 RECORDS
+00474      LABEL RECORDS ARE STANDARD
+00475      DATA RECORD IS UPDATE-REP.
+00476  01  UPDATE-REP             PIC X(133).
+00477      SKIP3
+00478  FD  UPD-ERR-REP
+00479      RECORDING MODE IS F
+00480      RECORD CONTAINS 133 CHARACTERS
+00481      BLOCK CONTAINS 0 RECORDS
+00482      LABEL RECORDS ARE STANDARD
+00483      DATA RECORD IS UPD-ERR-REC.
+00484  01  UPD-ERR-REC            PIC X(133).
+00485A     EJECT
+00486B FD  VOL-HIST-FILE
+00487C     RECORDING MODE IS F
+00488D     RECORD CONTAINS 12 CHARACTERS
+00489E     BLOCK CONTAINS 0 RECORDS
+00490F     LABEL RECORDS ARE STANDARD
+00491G     DATA RECORD IS VOL-HIST-REC.
+00492H 01  VOL-HIST-REC.
+00493I     05  VH-RUN-DATE        PIC 9(8).
+00494J     05  VH-RUN-VOLUME      PIC S9(7)  COMP-3.
+00495      EJECT
+00496  WORKING-STORAGE SECTION.
 00497      SKIP1
-00498      05  PREV-UPD-KEY       PIC X(28)  VALUE LOW-VALUES.
-00499      SKIP1
-00500      05  WS-PROP            PIC X(14).
-00501      05  FILLER REDEFINES WS-PROP.
-00502          10  WS-PROP1       PIC XX.
-00503          10  WS-PROP2       PIC XX.
-00504          10  WS-PROP3       PIC XXX.
-00505          10  WS-PROP4       PIC XXX.
-00506          10  WS-PROP5       PIC XXXX.
-00507      SKIP1
-00508      05  WS-TXCD            PIC 9(5).
-00509      05  FILLER REDEFINES WS-TXCD.
-00510          10  WS-TOWN        PIC 99.
-00511          10  FILLER         PIC XXX.
-00512      SKIP1
-00513      05  WS-ASSMT-KEY       PIC X(5).
-00514      05  FILLER REDEFINES WS-ASSMT-KEY.
-00515          10  WS-PROCYR      PIC XX.
-00516          10  WS-TXYR        PIC XX.
-00517          10  WS-TXTYP       PIC X.
-00518      SKIP1
-00519      05  DSP-TIME                     PIC 99,99.
-00520      05  DSP-DATE.
-00521          10  DSP-MO                   PIC 99.
-00522          10  FILLER                   PIC X       VALUE '/'.
-00523          10  DSP-DA                   PIC 99.
-00524          10  FILLER                   PIC X       VALUE '/'.
-00525          10  DSP-YR                   PIC 99.
-00526      05  ACPT-DATE                    PIC 9(6).
-00527      05  ACPT-DATE-X REDEFINES ACPT-DATE.
-00528          10  ACPT-YR                  PIC 99.
-00529          10  ACPT-MO                  PIC 99.
-00530          10  ACPT-DA                  PIC 99.
-00531      05  ACPT-TIME-HOLD               PIC 9(8).
-00532      05  ACPT-TIME-HOLD-X REDEFINES ACPT-TIME-HOLD.
-00533          10  ACPT-TIME                PIC 9(4).
-00534          10  FILLER                   PIC 9(4).
-00535          SKIP1
-00536      05  CURR-TIME-X.
-00537          10  CURR-TIME              PIC  9(6).
-00538          10  CURR-TIME-2            PIC  9(2).
-00539      05  CURR-TIME-N   REDEFINES    CURR-TIME-X PIC 9(8).
-00540          SKIP1
-00541      05  WS-DATE            PIC 9(8).
-00542      05  FILLER REDEFINES WS-DATE.
-00543          10  WS-MM          PIC 99.
-00544          10  WS-DD          PIC 99.
-00545          10  WS-CC          PIC 99.
-00546          10  WS-YY          PIC 99.
-00547          SKIP1
-00548      05  WS-DATE2           PIC 9(8).
-00549      05  FILLER REDEFINES WS-DATE2.
-00550          10  WS-CC2         PIC 99.
-00551          10  WS-YY2         PIC 99.
-00552          10  WS-MM2         PIC 99.
-00553          10  WS-DD2         PIC 99.
-00554          SKIP1
-00555      05  MO-DAY-YR          PIC 9(6)  VALUE ZERO.
-00556          SKIP1
-00557      05 WS-CLASS            PIC 9(7).
-00558      05 FILLER REDEFINES WS-CLASS.
-00559          10 WS-ZEROS        PIC 99.
-00560          SKIP1
-00561      05  FILE-STATUS            PIC 99.
-00562          88 NORMAL-STATUS                 VALUE 00.
-00563          88 RECORD-FOUND                  VALUE 00.
-00564          88 VSAM-EOF                      VALUE 10.
-00565          88 RECORD-NOTFND                 VALUE 23.
-00566      05  FILE-STATUS-2                  BINARY.
-00567          10  VSAM-RETURN     PIC 99      VALUE 0.
-00568          10  VSAM-FUNCTION   PIC 9       VALUE 0.
-00569          10  VSAM-FEEDBACK   PIC 999     VALUE 0.
-00570      EJECT
-00571  01  DATE-CHECK.
-00572  COPY VALIDDATE2.
-00573      SKIP3
-00574  COPY VALIDCYMD2.
-00575      EJECT
-00576  01  PRINT-LINES.
-00577      SKIP1
-00578      05  HL-1.
-00579          10  FILLER         PIC XXX   VALUE SPACE.
-00580          10  H1-DATE        PIC 99B99B99.
-00581          10  FILLER         PIC X(39) VALUE SPACE.
-00582          10  FILLER         PIC X(69) VALUE
-00583          'OFFICE OF THE COOK COUNTY ASSESSOR'.
-00584          10  FILLER         PIC X(5)  VALUE 'PAGE'.
-00585          10  H1-PAGE        PIC ZZ,ZZ9.
-00586          SKIP1
-00587      05  HL-2.
-00588          10  FILLER         PIC XXX   VALUE SPACE.
-00589          10  FILLER         PIC X(08) VALUE 'ASHMA828'.
-00590          10  FILLER         PIC X(21) VALUE SPACE.
-00591          10  FILLER         PIC X(57) VALUE
-00592      'SEN. FRZ. DATA BASE UPDATE RPT. - MANUAL QUAL. - DENIAL -'.
-00593          10  FILLER         PIC X(22) VALUE
-00594      'RETURN   UPDATE REPORT'.
-00595          SKIP1
-00596      05  HL-3.
-00597          10  FILLER         PIC XX.
-00598          10  FILLER         PIC X(42) VALUE
-00599          'PERMANENT INDEX   PC TX TX RC RC       FZ'.
-00600          10  FILLER         PIC X(53) VALUE
-00601          'APPR.DTE   Q-D-R  RET.  BATCH ORIGINAL  TIME   ENTRY'.
-00602          SKIP1
-00603      05  HL-4.
-00604          10  FILLER         PIC X(7)  VALUE SPACE.
-00605          10  FILLER         PIC X(49) VALUE
-00606          'NUMBER       YR YR TP CD BRTHDATE ST /COOP SHR'.
-00607          10  FILLER         PIC X(43) VALUE
-00608          'DATE  CODES  NO.     DATE   KEYED  EMPLOYEE'.
-00609          SKIP1
-00610      05  DET-LN.
-00611          10  FILLER         PIC X.
-00612          10  DL-PROP1       PIC 99.
-00613          10  DL-DSH1        PIC X.
-00614          10  DL-PROP2       PIC 99.
-00615          10  DL-DSH2        PIC X.
-00616          10  DL-PROP3       PIC 999.
-00617          10  DL-DSH3        PIC X.
-00618          10  DL-PROP4       PIC 999.
-00619          10  DL-DSH4        PIC X.
-00620          10  DL-PROP5       PIC 9999.
-00621          10  FILLER         PIC X     VALUE SPACE.
-00622          10  DL-PC-YR       PIC 99.
-00623          10  FILLER         PIC X     VALUE SPACE.
-00624          10  DL-TX-YR       PIC 99.
-00625          10  FILLER         PIC XX    VALUE SPACE.
-00626          10  DL-TX-TP       PIC 9.
-00627          10  FILLER         PIC XX    VALUE SPACE.
-00628          10  DL-RC-CD       PIC 9.
-00629          10  FILLER         PIC X     VALUE SPACE.
-00630          10  DL-BIRTH-DTE   PIC 9(8).
-00631          10  FILLER         PIC XX    VALUE SPACE.
-00632          10  DL-FZ-ST       PIC X.
-00633          10  FILLER         PIC X     VALUE SPACE.
-00634          10  DL-COOP-SHR    PIC 9(8).
-00635          10  FILLER         PIC X     VALUE SPACE.
-00636          10  DL-QUAL-DTE    PIC 9(8).
-00637          10  FILLER         PIC X     VALUE SPACE.
-00638          10  DL-RT-CD1      PIC 99.
-00639          10  FILLER         PIC X     VALUE SPACE.
-00640          10  DL-RT-CD2      PIC 99.
-00641          10  FILLER         PIC X     VALUE SPACE.
-00642          10  DL-BATCH-NO    PIC 99999.
-00643          10  FILLER         PIC XX    VALUE SPACE.
-00644          10  DL-ORIG-DTE    PIC 9(8).
-00645          10  FILLER         PIC X     VALUE SPACE.
-00646          10  DL-TIME-KEY    PIC 999999.
-00647          10  FILLER         PIC X     VALUE SPACE.
-00648          10  DL-ENT-EMPL    PIC 99999999.
-00649          10  FILLER         PIC X     VALUE SPACE.
-00650          10  DL-SFPCT       PIC 9V9.
-00651      SKIP2
-00652      05  HL-1E.
-00653          10  FILLER         PIC XXX   VALUE SPACE.
-00654          10  HE-DATE        PIC 99B99B99.
-00655          10  FILLER         PIC X(39) VALUE SPACE.
-00656          10  FILLER         PIC X(69) VALUE
-00657          'OFFICE OF THE COOK COUNTY ASSESSOR'.
-00658          10  FILLER         PIC X(5)  VALUE 'PAGE'.
-00659          10  HE-PAGE        PIC ZZ,ZZ9.
-00660          SKIP1
-00661      05  HL-2E.
-00662          10  FILLER         PIC XXX   VALUE SPACE.
-00663          10  FILLER         PIC X(08) VALUE 'ASHMA828'.
-00664          10  FILLER         PIC X(21) VALUE SPACE.
-00665          10  FILLER         PIC X(58) VALUE
-00666      'SEN. FRZ. DATA BASE UPDATE RPT. - MANUAL QUAL. - DENIAL -'.
-00667          10  FILLER         PIC X(21) VALUE
-00668      'RETURN   ERROR REPORT'.
-00669          SKIP1
-00670      05  HL-3E.
-00671          10  FILLER         PIC XX.
-00672          10  FILLER         PIC X(42) VALUE
-00673          'PERMANENT INDEX   PC TX TX RC RC       FZ'.
-00674          10  FILLER         PIC X(53) VALUE
-00675          'APPR.DTE   Q-D-R  RET.  BATCH ORIGINAL  TIME   ENTRY'.
-00676          SKIP1
-00677      05  HL-4E.
-00678          10  FILLER         PIC X(7)  VALUE SPACE.
-00679          10  FILLER         PIC X(49) VALUE
-00680          'NUMBER       YR YR TP CD BRTHDATE ST /COOP SHR'.
-00681          10  FILLER         PIC X(43) VALUE
-00682          'DATE  CODES  NO.     DATE   KEYED  EMPLOYEE'.
-00683          SKIP1
-00684      05  DET-LNE.
-00685          10  FILLER         PIC X.
-00686          10  DE-PROP1       PIC XX.
-00687          10  DE-DSH1        PIC X.
-00688          10  DE-PROP2       PIC XX.
-00689          10  DE-DSH2        PIC X.
-00690          10  DE-PROP3       PIC XXX.
-00691          10  DE-DSH3        PIC X.
-00692          10  DE-PROP4       PIC XXX.
-00693          10  DE-DSH4        PIC X.
-00694          10  DE-PROP5       PIC XXXX.
-00695          10  FILLER         PIC X     VALUE SPACE.
-00696          10  DE-PC-YR       PIC XX.
-00697          10  FILLER         PIC X     VALUE SPACE.
-00698          10  DE-TX-YR       PIC XX.
-00699          10  FILLER         PIC XX    VALUE SPACE.
-00700          10  DE-TX-TP       PIC X.
-00701          10  FILLER         PIC XX    VALUE SPACE.
-00702          10  DE-RC-CD       PIC X.
-00703          10  FILLER         PIC X     VALUE SPACE.
-00704          10  DE-BIRTH-DTE   PIC X(8).
-00705          10  FILLER         PIC XX    VALUE SPACE.
-00706          10  DE-FZ-ST       PIC X.
-00707          10  FILLER         PIC X     VALUE SPACE.
-00708          10  DE-COOP-SHR    PIC X(8).
-00709          10  FILLER         PIC X     VALUE SPACE.
-00710          10  DE-QUAL-DTE    PIC X(8).
-00711          10  FILLER         PIC X     VALUE SPACE.
-00712          10  DE-RT-CD1      PIC XX.
-00713          10  FILLER         PIC X     VALUE SPACE.
-00714          10  DE-RT-CD2      PIC XX.
-00715          10  FILLER         PIC X     VALUE SPACE.
-00716          10  DE-BATCH-NO    PIC XXXXX.
-00717          10  FILLER         PIC XX    VALUE SPACE.
-00718          10  DE-ORIG-DTE    PIC X(8).
-00719          10  FILLER         PIC X     VALUE SPACE.
-00720          10  DE-TIME-KEY    PIC XXXXXX.
-00721          10  FILLER         PIC X     VALUE SPACE.
-00722          10  DE-ENT-EMPL    PIC XXXXXXXX.
-00723          10  FILLER         PIC X     VALUE SPACE.
-00724          10  DE-SFPCT       PIC 9V9.
-00725          10  FILLER         PIC XX    VALUE SPACE.
-00726          10  DE-MSG         PIC X(29).
-00727          SKIP1
-00728      05  TOT-LN.
-00729          10  FILLER     PIC XX    VALUE SPACE.
-00730          10  TL-TOT     PIC Z,ZZZ,ZZ9.
-00731          10  FILLER     PIC XX    VALUE SPACE.
-00732          10  TL-MSG     PIC X(29).
-00733          EJECT
-00734  01  UPDT-ERROR-TABLE.
-00735      05  UPDT-ERR-MSG1      PIC X(47) VALUE
-00736      'PROPERTY NO. MUST BE NUMERIC'.
-00737      05  UPDT-ERR-MSG2      PIC X(47) VALUE
-00738      'PROCESS YEAR MUST BE NUMERIC'.
-00739      05  UPDT-ERR-MSG3      PIC X(47) VALUE
-00740      'TAX YEAR MUST BE NUMERIC'.
-00741      05  UPDT-ERR-MSG4      PIC X(47) VALUE
-00742      'TAX TYPE MUST BE NUMERIC'.
-00743      05  UPDT-ERR-MSG5      PIC X(47) VALUE
-00744      'RECORD CODE MUST BE EQUAL 1 OR 2'.
-00745      05  UPDT-ERR-MSG6      PIC X(47) VALUE
-00746      'BIRTHDATE MUST BE VALID DATE'.
-00747      05  UPDT-ERR-MSG7      PIC X(47) VALUE
-00748      'FRZ STATUS MUST BE Q, D, R, OR M'.
-00749      05  UPDT-ERR-MSG8      PIC X(47) VALUE
-00750      'APPROVED DATE MUST BE VALID DATE'.
-00751      05  UPDT-ERR-MSG9      PIC X(47) VALUE
-00752      'DENIAL DATE MUST BE VALID DATE'.
-00753      05  UPDT-ERR-MSG10     PIC X(47) VALUE
-00754      'QUALIFY DATE MUST BE VALID DATE'.
-00755      05  UPDT-ERR-MSG11     PIC X(47) VALUE
-00756      'MIS RETURN 10 MUST BE EQUAL TO 49'.
-00757      05  UPDT-ERR-MSG12     PIC X(47) VALUE
-00758      'BATCH NO. GR THAN ZERO'.
-00759      05  UPDT-ERR-MSG13     PIC X(47) VALUE
-00760      'ORIGINAL DATE MUST BE VALID DATE'.
-00761      05  UPDT-ERR-MSG14     PIC X(47) VALUE
-00762      'TIME KEYED MUST BE NUMERIC'.
-00763      05  UPDT-ERR-MSG15     PIC X(47) VALUE
-00764      'EMPLOYEE MUST BE GR SPACE'.
-00765      05  UPDT-ERR-MSG16     PIC X(47) VALUE
-00766      'NO MATCHING ROOT SEGMENT'.
-00767      05  UPDT-ERR-MSG17     PIC X(47) VALUE
-00768      'NO MATCHING ASSESSMENT DATA SEG'.
-00769      05  UPDT-ERR-MSG18     PIC X(47) VALUE
-00770      'NO MATCHING MASTER SEG'.
-00771      05  UPDT-ERR-MSG19     PIC X(47) VALUE
-00772      'NO MATCHING DETAIL SEG'.
-00773      05  UPDT-ERR-MSG20     PIC X(47) VALUE
-00774      'DETAIL SEGMENT UPDATED'.
-00775      05  UPDT-ERR-MSG21     PIC X(47) VALUE
-00776      'INVALID RETURN CODE'.
-00777      05  UPDT-ERR-MSG22     PIC X(47) VALUE
-00778      'MISSING ADDITIONAL RETURN CODE'.
-00779      05  UPDT-ERR-MSG23     PIC X(47) VALUE
-00780      'RETURNED DATE MUST BE VALID DATE'.
-00781      05  UPDT-ERR-MSG24     PIC X(47) VALUE
-00782      'RECORD IS QUAL - UPD REJECTED'.
-00783      05  UPDT-ERR-MSG25     PIC X(47) VALUE
-00784      'RECORD IS DENIED - UPD REJECTED'.
-00785      05  UPDT-ERR-MSG26     PIC X(47) VALUE
-00786      'COOPSHRS MUST BE GREATER ZEROS'.
-00787      05  UPDT-ERR-MSG27     PIC X(47) VALUE
-00788      'BLDG SHRS = 0, RECORD REJECTED'.
-00789      05  UPDT-ERR-MSG28     PIC X(47) VALUE
-00790      'SENIOR FREEZE % NOT NUMERIC   '.
-00791      05  UPDT-ERR-MSG29     PIC X(47) VALUE
-00792      'SENIOR FREEZE % NOT VALID     '.
-00793  01  FILLER REDEFINES UPDT-ERROR-TABLE.
-00794      05  UPDT-ERRORS OCCURS 29 TIMES.
-00795          10  UPDT-ERR       PIC X(35).
-00796      SKIP1
-00797  01  HOLD-TABLE.
-00798      05  HOLD-ERRORS OCCURS 29 TIMES.
-00799          10  FILLER         PIC X(35).
-00800      EJECT
-00801  01  IO-AREA.
-00802      SKIP1
-00803  COPY PIROOTSEGM.
-00804      SKIP1
-00805  COPY PIASSESSMT.
-00806      SKIP1
-00807  01  IO-AREA145-150.
-00808  COPY ASAIS145SG.
-00809      SKIP1
-00810  COPY ASAIS150SG.
-00811      EJECT
-00812 **************************************************************
-00813 *             ASSESSOR ASSESSMENT INFORMATION                *
-00814 *                       DATA BASE                            *
-00815 *             PATH TO: 1) ROOT SEGMENT                       *
-00816 *                      2) ASSESSMENT/TAX INFORMATION SEGMENT *
-00817 *                      3) EXEMPTION MASTER SEGMENT           *
-00818 *                      4) EXEMPTION DETAIL SEGMENT           *
-00819 *                      5) SOCIAL SECURITY SEGMENT            *
-00820 **************************************************************
-00821 *
-00822  01  SSAS-29.
-00823 *--------------------- QUALIFIED SSA'S ----------------------*
-00824      05  LVL1-QUAL-SSA.
-00825          10  LVL1-SEGNAME        PIC X(8)   VALUE 'PROPSEG '.
-00826          10  FILLER              PIC X      VALUE '('.
-00827          10  FILLER              PIC X(8)   VALUE 'PPROP   '.
-00828          10  LVL1-RO             PIC XX     VALUE 'EQ'.
-00829          10  LVL1-ARG            PIC 9(15)    COMP-3.
-00830          10  FILLER              PIC X      VALUE ')'.
-00831      05  LVL2-QUAL-SSA.
-00832          10  LVL2-SEGNAME        PIC X(8)   VALUE 'ASSMTSEG'.
-00833          10  FILLER              PIC X      VALUE '('.
-00834          10  FILLER              PIC X(8)   VALUE 'PYSRCH  '.
-00835          10  LVL2-RO             PIC XX     VALUE 'EQ'.
-00836          10  LVL2-ARG.
-00837              15  LVL2-PROCYR     PIC 99.
-00838              15  LVL2-TXYR       PIC 99.
-00839              15  LVL2-TXTYP      PIC 9.
-00840          10  FILLER              PIC X      VALUE ')'.
-00841      05  LVL3-QUAL-SSA.
-00842          10  LVL3-SEGNAME        PIC X(8)   VALUE 'EXMASTSG'.
-00843          10  FILLER              PIC X      VALUE '('.
-00844          10  FILLER              PIC X(8)   VALUE 'EXRECCOD'.
-00845          10  LVL3-RO             PIC XX     VALUE 'EQ'.
-00846          10  LVL3-ARG            PIC X.
-00847          10  FILLER              PIC X      VALUE ')'.
-00848      05  LVL4-QUAL-SSA.
-00849          10  LVL4-SEGNAME        PIC X(8)   VALUE 'EXDETLSG'.
-00850          10  FILLER              PIC X      VALUE '('.
-00851          10  FILLER              PIC X(8)   VALUE 'EXBRTHDT'.
-00852          10  LVL4-RO             PIC XX     VALUE 'EQ'.
-00853          10  LVL4-ARG            PIC X(8).
-00854          10  FILLER              PIC X      VALUE ')'.
-00855      05  LVL5-QUAL-SSA.
-00856          10  LVL5-SEGNAME        PIC X(8)   VALUE 'EXSOSCSG'.
-00857          10  FILLER              PIC X      VALUE '('.
-00858          10  FILLER              PIC X(8)   VALUE 'EXSEQNUM'.
-00859          10  LVL5-RO             PIC XX     VALUE 'EQ'.
-00860          10  LVL5-ARG            PIC XX.
-00861          10  FILLER              PIC X      VALUE ')'.
-00862 *-------------------- UNQUALIFIED SSA'S ---------------------*
-00863      05  LVL1-UNQUAL-SSA         PIC X(9)   VALUE 'PROPSEG'.
-00864      05  LVL2-UNQUAL-SSA         PIC X(9)   VALUE 'ASSMTSEG'.
-00865      05  LVL3-UNQUAL-SSA         PIC X(9)   VALUE 'EXMASTSG'.
-00866      05  LVL4-UNQUAL-SSA         PIC X(9)   VALUE 'EXDETLSG'.
-00867      05  LVL5-UNQUAL-SSA         PIC X(9)   VALUE 'EXSOSCSG'.
-00868 *-------------------- PATH  SSA'S   -------------------------*
-00869      05  LVL1-QUAL-SSA-PATH.
-00870          10  FILLER              PIC X(10)  VALUE 'PROPSEG *D'.
-00871          10  FILLER              PIC X      VALUE '('.
-00872          10  FILLER              PIC X(8)   VALUE 'PPROP   '.
-00873          10  LVL1-RO-P           PIC XX     VALUE 'EQ'.
-00874          10  LVL1-ARG-P          PIC 9(15)    COMP-3.
-00875          10  FILLER              PIC X      VALUE ')'.
-00876      05  LVL2-QUAL-SSA-PATH.
-00877          10  FILLER              PIC X(10)  VALUE 'ASSMTSEG*D'.
-00878          10  FILLER              PIC X      VALUE '('.
-00879          10  FILLER              PIC X(8)   VALUE 'PYSRCH  '.
-00880          10  LVL2-RO-P           PIC XX     VALUE 'EQ'.
-00881          10  LVL2-ARG-P.
-00882              15  LVL2-PROCYR-P   PIC 99.
-00883              15  LVL2-TXYR-P     PIC 99.
-00884              15  LVL2-TXTYP-P    PIC 9.
-00885      05  LVL3-QUAL-SSA-PATH.
-00886          10  FILLER              PIC X(10)  VALUE 'EXMASTSG*D'.
-00887          10  FILLER              PIC X      VALUE '('.
-00888          10  FILLER              PIC X(8)   VALUE 'EXRECCOD'.
-00889          10  LVL3-RO-P           PIC XX     VALUE 'EQ'.
-00890          10  LVL3-ARG-P          PIC X.
-00891          10  FILLER              PIC X      VALUE ')'.
-00892      05  LVL3-UNQUAL-SSA-PATH.
-00893          10  FILLER              PIC X(08)  VALUE 'EXMASTSG'.
-00894          10  FILLER              PIC X      VALUE '*'.
-00895          10  FILLER              PIC XXX    VALUE 'DN '.
-00896      05  LVL4-QUAL-SSA-PATH.
-00897          10  FILLER              PIC X(10)  VALUE 'EXDETLSG*D'.
-00898          10  FILLER              PIC X      VALUE '('.
-00899          10  FILLER              PIC X(8)   VALUE 'EXBRTHDT'.
-00900          10  LVL4-RO-P           PIC XX     VALUE 'EQ'.
-00901          10  LVL4-ARG-P          PIC X(8).
-00902          10  FILLER              PIC X      VALUE ')'.
-00903      SKIP3
-00904  COPY IMSCALLS.
-00905      EJECT
-00906  LINKAGE SECTION.
-00907      SKIP1
-00908  01  IO-PCB.
-00909      05  IP-TERM-NAME              PIC X(8).
-00910      05  FILLER                    PIC X(2).
-00911      05  IP-STATUS-CODE            PIC X(2).
-00912          88  IP-GOOD-STATUS                    VALUE SPACES.
-00913      05  IP-CURR-DATE-TIME         PIC X(8).
-00914      05  IP-MSG-SEQ-NO             PIC X(4).
-00915      05  IP-MSG-OUT-DES-NAME       PIC X(4).
-00916      05  IP-USER-ID                PIC X(8).
-00917      SKIP1
-00918  01  PI-PCB.
-00919  COPY PIPCB1DESC.
-00920          10  PI-PROP-NO            PIC 9(15)  PACKED-DECIMAL.
-00921          10  PI-ASS-KEY            PIC 9(5).
-00922          10  PI-MSTR-KEY           PIC X.
-00923          10  PI-DET-KEY            PIC X(8).
-00924      EJECT
-00925  PROCEDURE DIVISION.
-00926      SKIP1
-00927  000-START.
-00928      ENTRY 'DLITCBL' USING IO-PCB PI-PCB
-00929      OPEN INPUT CNTRL-FILE
-00930      SKIP1
-00931      PERFORM 650-READ-EDIT-CC
-00932      IF ERR
-00933         MOVE 16 TO RETURN-CODE
-00934         CLOSE  CNTRL-FILE
-00935         GOBACK.
-00936      SKIP1
-00937      IF RETURN-CODE NOT EQUAL 16
-00938         OPEN INPUT MSGTBL-FILE
-00939         IF  NORMAL-STATUS
-00940             OPEN INPUT   UPDATE-FILE
-00941                  OUTPUT  UPDATE-REPORT UPD-ERR-REP
-00942         ELSE
-00943             DISPLAY 'MESSAGE TABLE FILE OPEN FAILED'
-00944             DISPLAY '      FILE  STATUS     ' FILE-STATUS
-00945             DISPLAY '      FILE  RETURN     ' VSAM-RETURN
-00946             DISPLAY '      FILE  FUNCTION   ' VSAM-FUNCTION
-00947             DISPLAY '      FILE  FEEDBACK   ' VSAM-FEEDBACK
-00948             MOVE 16 TO RETURN-CODE
-00949         END-IF
-00950      END-IF.
+00498  77  ERR-SW                 PIC X     VALUE 'N'.
+00499      88  ERR                          VALUE 'Y'.
+00500  77  CC-EOF-SW              PIC X     VALUE 'N'.
+00501      88  CC-EOF                       VALUE 'Y'.
+00502  77  TUPD-RECS-RD           PIC S9(7) VALUE +0   PACKED-DECIMAL.
+00503  77  TDET-SEGS-UPDT         PIC S9(7) VALUE +0   PACKED-DECIMAL.
+00504  77  PCT-SEN-SHRS           PIC V9(06) VALUE 0.
+00505  77  TUPD-RECS-REJ          PIC S9(7) VALUE +0   PACKED-DECIMAL.
+00506  77  LINE-CNT               PIC S999  VALUE +60  PACKED-DECIMAL.
+00507  77  LINE-CNTE              PIC S999  VALUE +60  PACKED-DECIMAL.
+00508  77  PAGE-CNT               PIC S9(5) VALUE +0   PACKED-DECIMAL.
+00509  77  PAGE-CNTE              PIC S9(5) VALUE +0   PACKED-DECIMAL.
+00510  77  BLNK                   PIC X     VALUE SPACE.
+00511  77  UPD-EOF-SW             PIC X     VALUE 'N'.
+00512      88  UPD-EOF                      VALUE 'Y'.
+00513  77  VALID-RECORD           PIC X     VALUE 'N'.
+00514      88  VALID-REC                    VALUE 'Y'.
+00515  77  WS-TXYR-COMPTN         PIC 99    VALUE ZEROS.
+00516  77  CIC-CNTR               PIC S9(5) VALUE +0   PACKED-DECIMAL.
+00517  77  SUB                    PIC S9(4) VALUE +0  COMP.
+00518  77  SUB2                   PIC S9(4) VALUE +0  COMP.
+00519      EJECT
+00520  01  WORK-AREA.
+00521      SKIP1
+00522      05  CHECK-PT-ID.
+00523          10  FILLER         PIC XX     VALUE 'AS'.
+00524          10  CKPT-ID        PIC 9(6)   VALUE ZERO.
+00525      SKIP1
+00526      05  CURR-UPD-KEY.
+00527          10  CU-PROP.
+00528              15 CU-PROP-R   PIC 9(14).
+00529          10  CU-PROCYR      PIC XX.
+00530          10  CU-TXYR        PIC XX.
+00531          10  CU-TXTYP       PIC X.
+00532          10  CU-RECCD       PIC X.
+00533          10  CU-BIRTH       PIC X(8).
+00534      SKIP1
+00535      05  PREV-UPD-KEY       PIC X(28)  VALUE LOW-VALUES.
+00536      SKIP1
+00537      05  WS-PROP            PIC X(14).
+00538      05  FILLER REDEFINES WS-PROP.
+00539          10  WS-PROP1       PIC XX.
+00540          10  WS-PROP2       PIC XX.
+00541          10  WS-PROP3       PIC XXX.
+00542          10  WS-PROP4       PIC XXX.
+00543          10  WS-PROP5       PIC XXXX.
+00544      SKIP1
+00545      05  WS-TXCD            PIC 9(5).
+00546      05  FILLER REDEFINES WS-TXCD.
+00547          10  WS-TOWN        PIC 99.
+00548          10  FILLER         PIC XXX.
+00549      SKIP1
+00550      05  WS-ASSMT-KEY       PIC X(5).
+00551      05  FILLER REDEFINES WS-ASSMT-KEY.
+00552          10  WS-PROCYR      PIC XX.
+00553          10  WS-TXYR        PIC XX.
+00554          10  WS-TXTYP       PIC X.
+00555      SKIP1
+00556      05  DSP-TIME                     PIC 99,99.
+00557      05  DSP-DATE.
+00558          10  DSP-MO                   PIC 99.
+00559          10  FILLER                   PIC X       VALUE '/'.
+00560          10  DSP-DA                   PIC 99.
+00561          10  FILLER                   PIC X       VALUE '/'.
+00562          10  DSP-YR                   PIC 99.
+00563      05  ACPT-DATE                    PIC 9(6).
+00564      05  ACPT-DATE-X REDEFINES ACPT-DATE.
+00565          10  ACPT-YR                  PIC 99.
+00566          10  ACPT-MO                  PIC 99.
+00567          10  ACPT-DA                  PIC 99.
+00568      05  ACPT-TIME-HOLD               PIC 9(8).
+00569      05  ACPT-TIME-HOLD-X REDEFINES ACPT-TIME-HOLD.
+00570          10  ACPT-TIME                PIC 9(4).
+00571          10  FILLER                   PIC 9(4).
+00572A     05  WS-CURR-FULL-YR              PIC 9(4) VALUE 0.
+00573          SKIP1
+00574      05  CURR-TIME-X.
+00575          10  CURR-TIME              PIC  9(6).
+00576          10  CURR-TIME-2            PIC  9(2).
+00577      05  CURR-TIME-N   REDEFINES    CURR-TIME-X PIC 9(8).
+00578          SKIP1
+00579      05  WS-DATE            PIC 9(8).
+00580      05  FILLER REDEFINES WS-DATE.
+00581          10  WS-MM          PIC 99.
+00582          10  WS-DD          PIC 99.
+00583          10  WS-CC          PIC 99.
+00584          10  WS-YY          PIC 99.
+00585          SKIP1
+00586      05  WS-DATE2           PIC 9(8).
+00587      05  FILLER REDEFINES WS-DATE2.
+00588          10  WS-CC2         PIC 99.
+00589          10  WS-YY2         PIC 99.
+00590          10  WS-MM2         PIC 99.
+00591          10  WS-DD2         PIC 99.
+00592          SKIP1
+00593      05  MO-DAY-YR          PIC 9(6)  VALUE ZERO.
+00594          SKIP1
+00595      05 WS-CLASS            PIC 9(7).
+00596      05 FILLER REDEFINES WS-CLASS.
+00597          10 WS-ZEROS        PIC 99.
+00598          SKIP1
+00599      05  FILE-STATUS            PIC 99.
+00600          88 NORMAL-STATUS                 VALUE 00.
+00601          88 RECORD-FOUND                  VALUE 00.
+00602          88 VSAM-EOF                      VALUE 10.
+00603          88 RECORD-NOTFND                 VALUE 23.
+00604      05  FILE-STATUS-2                  BINARY.
+00605          10  VSAM-RETURN     PIC 99      VALUE 0.
+00606          10  VSAM-FUNCTION   PIC 9       VALUE 0.
+00607          10  VSAM-FEEDBACK   PIC 999     VALUE 0.
+00608      EJECT
+00609  01  DATE-CHECK.
+00610  COPY VALIDDATE2.
+00611      SKIP3
+00612  COPY VALIDCYMD2.
+00613      EJECT
+00614  01  PRINT-LINES.
+00615      SKIP1
+00616      05  HL-1.
+00617          10  FILLER         PIC XXX   VALUE SPACE.
+00618          10  H1-DATE        PIC 99B99B99.
+00619          10  FILLER         PIC X(39) VALUE SPACE.
+00620          10  FILLER         PIC X(69) VALUE
+00621          'OFFICE OF THE COOK COUNTY ASSESSOR'.
+00622          10  FILLER         PIC X(5)  VALUE 'PAGE'.
+00623          10  H1-PAGE        PIC ZZ,ZZ9.
+00624          SKIP1
+00625      05  HL-2.
+00626          10  FILLER         PIC XXX   VALUE SPACE.
+00627          10  FILLER         PIC X(08) VALUE 'ASHMA828'.
+00628          10  FILLER         PIC X(21) VALUE SPACE.
+00629          10  FILLER         PIC X(57) VALUE
+00630      'SEN. FRZ. DATA BASE UPDATE RPT. - MANUAL QUAL. - DENIAL -'.
+00631          10  FILLER         PIC X(22) VALUE
+00632      'RETURN   UPDATE REPORT'.
+00633          SKIP1
+00634      05  HL-3.
+00635          10  FILLER         PIC XX.
+00636          10  FILLER         PIC X(42) VALUE
+00637          'PERMANENT INDEX   PC TX TX RC RC       FZ'.
+00638          10  FILLER         PIC X(53) VALUE
+00639          'APPR.DTE   Q-D-R  RET.  BATCH ORIGINAL  TIME   ENTRY'.
+00640          SKIP1
+00641      05  HL-4.
+00642          10  FILLER         PIC X(7)  VALUE SPACE.
+00643          10  FILLER         PIC X(49) VALUE
+00644          'NUMBER       YR YR TP CD BRTHDATE ST /COOP SHR'.
+00645          10  FILLER         PIC X(43) VALUE
+00646          'DATE  CODES  NO.     DATE   KEYED  EMPLOYEE'.
+00647          SKIP1
+00648      05  DET-LN.
+00649          10  FILLER         PIC X.
+00650          10  DL-PROP1       PIC 99.
+00651          10  DL-DSH1        PIC X.
+00652          10  DL-PROP2       PIC 99.
+00653          10  DL-DSH2        PIC X.
+00654          10  DL-PROP3       PIC 999.
+00655          10  DL-DSH3        PIC X.
+00656          10  DL-PROP4       PIC 999.
+00657          10  DL-DSH4        PIC X.
+00658          10  DL-PROP5       PIC 9999.
+00659          10  FILLER         PIC X     VALUE SPACE.
+00660          10  DL-PC-YR       PIC 99.
+00661          10  FILLER         PIC X     VALUE SPACE.
+00662          10  DL-TX-YR       PIC 99.
+00663          10  FILLER         PIC XX    VALUE SPACE.
+00664          10  DL-TX-TP       PIC 9.
+00665          10  FILLER         PIC XX    VALUE SPACE.
+00666          10  DL-RC-CD       PIC 9.
+00667          10  FILLER         PIC X     VALUE SPACE.
+00668          10  DL-BIRTH-DTE   PIC 9(8).
+00669          10  FILLER         PIC XX    VALUE SPACE.
+00670          10  DL-FZ-ST       PIC X.
+00671          10  FILLER         PIC X     VALUE SPACE.
+00672          10  DL-COOP-SHR    PIC 9(8).
+00673          10  FILLER         PIC X     VALUE SPACE.
+00674          10  DL-QUAL-DTE    PIC 9(8).
+00675          10  FILLER         PIC X     VALUE SPACE.
+00676          10  DL-RT-CD1      PIC 99.
+00677          10  FILLER         PIC X     VALUE SPACE.
+00678          10  DL-RT-CD2      PIC 99.
+00679          10  FILLER         PIC X     VALUE SPACE.
+00680          10  DL-BATCH-NO    PIC 99999.
+00681          10  FILLER         PIC XX    VALUE SPACE.
+00682          10  DL-ORIG-DTE    PIC 9(8).
+00683          10  FILLER         PIC X     VALUE SPACE.
+00684          10  DL-TIME-KEY    PIC 999999.
+00685          10  FILLER         PIC X     VALUE SPACE.
+00686          10  DL-ENT-EMPL    PIC 99999999.
+00687          10  FILLER         PIC X     VALUE SPACE.
+00688          10  DL-SFPCT       PIC 9V9.
+00689      SKIP2
+00690      05  HL-1E.
+00691          10  FILLER         PIC XXX   VALUE SPACE.
+00692          10  HE-DATE        PIC 99B99B99.
+00693          10  FILLER         PIC X(39) VALUE SPACE.
+00694          10  FILLER         PIC X(69) VALUE
+00695          'OFFICE OF THE COOK COUNTY ASSESSOR'.
+00696          10  FILLER         PIC X(5)  VALUE 'PAGE'.
+00697          10  HE-PAGE        PIC ZZ,ZZ9.
+00698          SKIP1
+00699      05  HL-2E.
+00700          10  FILLER         PIC XXX   VALUE SPACE.
+00701          10  FILLER         PIC X(08) VALUE 'ASHMA828'.
+00702          10  FILLER         PIC X(21) VALUE SPACE.
+00703          10  FILLER         PIC X(58) VALUE
+00704      'SEN. FRZ. DATA BASE UPDATE RPT. - MANUAL QUAL. - DENIAL -'.
+00705          10  FILLER         PIC X(21) VALUE
+00706      'RETURN   ERROR REPORT'.
+00707          SKIP1
+00708      05  HL-3E.
+00709          10  FILLER         PIC XX.
+00710          10  FILLER         PIC X(42) VALUE
+00711          'PERMANENT INDEX   PC TX TX RC RC       FZ'.
+00712          10  FILLER         PIC X(53) VALUE
+00713          'APPR.DTE   Q-D-R  RET.  BATCH ORIGINAL  TIME   ENTRY'.
+00714          SKIP1
+00715      05  HL-4E.
+00716          10  FILLER         PIC X(7)  VALUE SPACE.
+00717          10  FILLER         PIC X(49) VALUE
+00718          'NUMBER       YR YR TP CD BRTHDATE ST /COOP SHR'.
+00719          10  FILLER         PIC X(43) VALUE
+00720          'DATE  CODES  NO.     DATE   KEYED  EMPLOYEE'.
+00721          SKIP1
+00722      05  DET-LNE.
+00723          10  FILLER         PIC X.
+00724          10  DE-PROP1       PIC XX.
+00725          10  DE-DSH1        PIC X.
+00726          10  DE-PROP2       PIC XX.
+00727          10  DE-DSH2        PIC X.
+00728          10  DE-PROP3       PIC XXX.
+00729          10  DE-DSH3        PIC X.
+00730          10  DE-PROP4       PIC XXX.
+00731          10  DE-DSH4        PIC X.
+00732          10  DE-PROP5       PIC XXXX.
+00733          10  FILLER         PIC X     VALUE SPACE.
+00734          10  DE-PC-YR       PIC XX.
+00735          10  FILLER         PIC X     VALUE SPACE.
+00736          10  DE-TX-YR       PIC XX.
+00737          10  FILLER         PIC XX    VALUE SPACE.
+00738          10  DE-TX-TP       PIC X.
+00739          10  FILLER         PIC XX    VALUE SPACE.
+00740          10  DE-RC-CD       PIC X.
+00741          10  FILLER         PIC X     VALUE SPACE.
+00742          10  DE-BIRTH-DTE   PIC X(8).
+00743          10  FILLER         PIC XX    VALUE SPACE.
+00744          10  DE-FZ-ST       PIC X.
+00745          10  FILLER         PIC X     VALUE SPACE.
+00746          10  DE-COOP-SHR    PIC X(8).
+00747          10  FILLER         PIC X     VALUE SPACE.
+00748          10  DE-QUAL-DTE    PIC X(8).
+00749          10  FILLER         PIC X     VALUE SPACE.
+00750          10  DE-RT-CD1      PIC XX.
+00751          10  FILLER         PIC X     VALUE SPACE.
+00752          10  DE-RT-CD2      PIC XX.
+00753          10  FILLER         PIC X     VALUE SPACE.
+00754          10  DE-BATCH-NO    PIC XXXXX.
+00755          10  FILLER         PIC XX    VALUE SPACE.
+00756          10  DE-ORIG-DTE    PIC X(8).
+00757          10  FILLER         PIC X     VALUE SPACE.
+00758          10  DE-TIME-KEY    PIC XXXXXX.
+00759          10  FILLER         PIC X     VALUE SPACE.
+00760          10  DE-ENT-EMPL    PIC XXXXXXXX.
+00761          10  FILLER         PIC X     VALUE SPACE.
+00762          10  DE-SFPCT       PIC 9V9.
+00763A         10  FILLER         PIC X     VALUE SPACE.
+00764B         10  DE-SEV         PIC X(4).
+00765C         10  FILLER         PIC X     VALUE SPACE.
+00766          10  DE-MSG         PIC X(25).
+00767          SKIP1
+00768      05  TOT-LN.
+00769          10  FILLER     PIC XX    VALUE SPACE.
+00770          10  TL-TOT     PIC Z,ZZZ,ZZ9.
+00771          10  FILLER     PIC XX    VALUE SPACE.
+00772          10  TL-MSG     PIC X(29).
+00773          SKIP1
+00774      05  REASON-HDG-LN.
+00775          10  FILLER     PIC X(3)  VALUE SPACE.
+00776          10  FILLER     PIC X(40) VALUE
+00777          'REJECT REASON BREAKDOWN (NONZERO ONLY)'.
+00778A     05  VOL-HDG-LN.
+00779B         10  FILLER     PIC X(3)  VALUE SPACE.
+00780C         10  FILLER     PIC X(45) VALUE
+00781D         'DAILY UPDATE VOLUME REASONABLENESS CHECK'.
+00782E     05  VOL-DET-LN1.
+00783F         10  FILLER     PIC X(3)  VALUE SPACE.
+00784G         10  FILLER     PIC X(31) VALUE
+00785H         "TODAY'S DETAIL SEGMENTS UPDATED".
+00786I         10  VL-TODAY   PIC Z,ZZZ,ZZ9.
+00787J     05  VOL-DET-LN2.
+00788K         10  FILLER     PIC X(3)  VALUE SPACE.
+00789L         10  FILLER     PIC X(31) VALUE
+00790M         'TRAILING 30-RUN AVERAGE VOLUME '.
+00791N         10  VL-AVG     PIC Z,ZZZ,ZZ9.
+00792O     05  VOL-NOHIST-LN.
+00793P         10  FILLER     PIC X(3)  VALUE SPACE.
+00794Q         10  FILLER     PIC X(54) VALUE
+00795R         'NO TRAILING HISTORY ON FILE YET - VOLUME CHECK SKIPPED'.
+00796S     05  VOL-ALERT-LN.
+00797T         10  FILLER     PIC X(3)  VALUE SPACE.
+00798U         10  FILLER     PIC X(47) VALUE
+00799V         '*** VOLUME ALERT - TODAYS COUNT IS OUTSIDE 1/3X'.
+00800W         10  FILLER     PIC X(45) VALUE
+00801X         ' TO 3X OF TRAILING AVERAGE - CHECK FEED FILE'.
+00802          EJECT
+00803  01  UPDT-ERROR-TABLE.
+00804      05  UPDT-ERR-MSG1      PIC X(47) VALUE
+00805      'PROPERTY NO. MUST BE NUMERIC'.
+00806      05  UPDT-ERR-MSG2      PIC X(47) VALUE
+00807      'PROCESS YEAR MUST BE NUMERIC'.
+00808      05  UPDT-ERR-MSG3      PIC X(47) VALUE
+00809      'TAX YEAR MUST BE NUMERIC'.
+00810      05  UPDT-ERR-MSG4      PIC X(47) VALUE
+00811      'TAX TYPE MUST BE NUMERIC'.
+00812      05  UPDT-ERR-MSG5      PIC X(47) VALUE
+00813      'RECORD CODE MUST BE EQUAL 1 OR 2'.
+00814      05  UPDT-ERR-MSG6      PIC X(47) VALUE
+00815      'BIRTHDATE MUST BE VALID DATE'.
+00816      05  UPDT-ERR-MSG7      PIC X(47) VALUE
+00817      'FRZ STATUS MUST BE Q, D, R, OR M'.
+00818      05  UPDT-ERR-MSG8      PIC X(47) VALUE
+00819      'APPROVED DATE MUST BE VALID DATE'.
+00820      05  UPDT-ERR-MSG9      PIC X(47) VALUE
+00821      'DENIAL DATE MUST BE VALID DATE'.
+00822      05  UPDT-ERR-MSG10     PIC X(47) VALUE
+00823      'QUALIFY DATE MUST BE VALID DATE'.
+00824      05  UPDT-ERR-MSG11     PIC X(47) VALUE
+00825      'MIS RETURN 10 MUST BE EQUAL TO 49'.
+00826      05  UPDT-ERR-MSG12     PIC X(47) VALUE
+00827      'BATCH NO. GR THAN ZERO'.
+00828      05  UPDT-ERR-MSG13     PIC X(47) VALUE
+00829      'ORIGINAL DATE MUST BE VALID DATE'.
+00830      05  UPDT-ERR-MSG14     PIC X(47) VALUE
+00831      'TIME KEYED MUST BE NUMERIC'.
+00832      05  UPDT-ERR-MSG15     PIC X(47) VALUE
+00833      'EMPLOYEE MUST BE GR SPACE'.
+00834      05  UPDT-ERR-MSG16     PIC X(47) VALUE
+00835      'NO MATCHING ROOT SEGMENT'.
+00836      05  UPDT-ERR-MSG17     PIC X(47) VALUE
+00837      'NO MATCHING ASSESSMENT DATA SEG'.
+00838      05  UPDT-ERR-MSG18     PIC X(47) VALUE
+00839      'NO MATCHING MASTER SEG'.
+00840      05  UPDT-ERR-MSG19     PIC X(47) VALUE
+00841      'NO MATCHING DETAIL SEG'.
+00842      05  UPDT-ERR-MSG20     PIC X(47) VALUE
+00843      'DETAIL SEGMENT UPDATED'.
+00844      05  UPDT-ERR-MSG21     PIC X(47) VALUE
+00845      'INVALID RETURN CODE'.
+00846      05  UPDT-ERR-MSG22     PIC X(47) VALUE
+00847      'MISSING ADDITIONAL RETURN CODE'.
+00848      05  UPDT-ERR-MSG23     PIC X(47) VALUE
+00849      'RETURNED DATE MUST BE VALID DATE'.
+00850      05  UPDT-ERR-MSG24     PIC X(47) VALUE
+00851      'RECORD IS QUAL - UPD REJECTED'.
+00852      05  UPDT-ERR-MSG25     PIC X(47) VALUE
+00853      'RECORD IS DENIED - UPD REJECTED'.
+00854      05  UPDT-ERR-MSG26     PIC X(47) VALUE
+00855      'COOPSHRS MUST BE GREATER ZEROS'.
+00856      05  UPDT-ERR-MSG27     PIC X(47) VALUE
+00857      'BLDG SHRS = 0, RECORD REJECTED'.
+00858      05  UPDT-ERR-MSG28     PIC X(47) VALUE
+00859      'SENIOR FREEZE % NOT NUMERIC   '.
+00860      05  UPDT-ERR-MSG29     PIC X(47) VALUE
+00861      'SENIOR FREEZE % NOT VALID     '.
+00862      05  UPDT-ERR-MSG30     PIC X(47) VALUE
+00863      'COOP SHRS EXCEED BLDG SHRS, REJ'.
+00864A     05  UPDT-ERR-MSG31     PIC X(47) VALUE
+00865B     'BLDG COOP PCT SHARES DO NOT FOOT TO 100%'.
+00866  01  FILLER REDEFINES UPDT-ERROR-TABLE.
+00867      05  UPDT-ERRORS OCCURS 31 TIMES.
+00868          10  UPDT-ERR       PIC X(47).
+00869      SKIP1
+00870A*****************************************************************
+00871B* CHANGED 08/09/2026 TJB ADDED A SEVERITY TABLE, ONE DIGIT PER
+00872C*                        UPDT-ERR-MSG ENTRY ABOVE (1=INFORMATIONAL
+00873D*                        2=WARNING 3=ERROR 4=SEVERE, SAME SCALE AS
+00874E*                        DPMSGTBLRD'S DT-SEVERITY) SO 255-TALLY-
+00875F*                        REASON-RTN CAN CARRY THE SEVERITY OF THE
+00876G*                        MATCHED REJECT REASON ONTO DE-SEV ON THE
+00877H*                        ERROR-REPORT DETAIL LINE.
+00878I*****************************************************************
+00879J 01  UPDT-SEV-TABLE.
+00880K     05  UPDT-SEV1          PIC 9 VALUE 3.
+00881L     05  UPDT-SEV2          PIC 9 VALUE 3.
+00882M     05  UPDT-SEV3          PIC 9 VALUE 3.
+00883N     05  UPDT-SEV4          PIC 9 VALUE 3.
+00884O     05  UPDT-SEV5          PIC 9 VALUE 3.
+00885P     05  UPDT-SEV6          PIC 9 VALUE 3.
+00886Q     05  UPDT-SEV7          PIC 9 VALUE 3.
+00887R     05  UPDT-SEV8          PIC 9 VALUE 3.
+00888S     05  UPDT-SEV9          PIC 9 VALUE 3.
+00889T     05  UPDT-SEV10         PIC 9 VALUE 3.
+00890U     05  UPDT-SEV11         PIC 9 VALUE 3.
+00891V     05  UPDT-SEV12         PIC 9 VALUE 3.
+00892W     05  UPDT-SEV13         PIC 9 VALUE 3.
+00893X     05  UPDT-SEV14         PIC 9 VALUE 3.
+00894Y     05  UPDT-SEV15         PIC 9 VALUE 3.
+00895Z     05  UPDT-SEV16         PIC 9 VALUE 4.
+00896A     05  UPDT-SEV17         PIC 9 VALUE 4.
+00897B     05  UPDT-SEV18         PIC 9 VALUE 4.
+00898C     05  UPDT-SEV19         PIC 9 VALUE 4.
+00899D     05  UPDT-SEV20         PIC 9 VALUE 1.
+00900E     05  UPDT-SEV21         PIC 9 VALUE 3.
+00901F     05  UPDT-SEV22         PIC 9 VALUE 3.
+00902G     05  UPDT-SEV23         PIC 9 VALUE 3.
+00903H     05  UPDT-SEV24         PIC 9 VALUE 2.
+00904I     05  UPDT-SEV25         PIC 9 VALUE 2.
+00905J     05  UPDT-SEV26         PIC 9 VALUE 3.
+00906K     05  UPDT-SEV27         PIC 9 VALUE 4.
+00907L     05  UPDT-SEV28         PIC 9 VALUE 3.
+00908M     05  UPDT-SEV29         PIC 9 VALUE 3.
+00909N     05  UPDT-SEV30         PIC 9 VALUE 4.
+00910A     05  UPDT-SEV31         PIC 9 VALUE 3.
+00911O 01  FILLER REDEFINES UPDT-SEV-TABLE.
+00912P     05  UPDT-SEV           PIC 9 OCCURS 31 TIMES.
+00913Q     SKIP1
+00914  01  HOLD-TABLE.
+00915      05  HOLD-ERRORS OCCURS 31 TIMES.
+00916          10  FILLER         PIC X(35).
+00917  01  REASON-CTR-TABLE.
+00918      05  REASON-CTR         PIC S9(5) VALUE +0 COMP
+00919                             OCCURS 31 TIMES.
+00920  77  SUB-RC                 PIC S9(4) VALUE +0  COMP.
+00921A 77  DE-SEV-CD               PIC 9     VALUE 3.
+00922A*****************************************************************
+00923B* CHANGED 08/09/2026 TJB ADDED A BUILDING-LEVEL CONTROL BREAK SO
+00924C*                        THE COOP PERCENT-OF-SENIOR-SHARES FOR ALL
+00925D*                        UNITS OF A BUILDING (C145-KEYPCL) CAN BE
+00926E*                        FOOTED AGAINST 100% WHEN THE BUILDING KEY
+00927F*                        CHANGES, NOT JUST CHECKED ONE UNIT AT A
+00928G*                        TIME AGAINST C145-BLDGSHARES.
+00929H*****************************************************************
+00930I 77  WS-HOLD-BLDG-KEYPCL    PIC 9(14) VALUE ZEROS.
+00931J 77  WS-BLDG-PCT-CTR        PIC 9V9(6) VALUE ZEROS.
+00932K 77  WS-FIRST-BLDG-SW       PIC X     VALUE 'Y'.
+00933L     88  WS-FIRST-BLDG                VALUE 'Y'.
+00934A 01  VOL-HIST-TABLE.
+00935B     05  VH-ENTRY           OCCURS 30 TIMES.
+00936C         10  VH-T-DATE      PIC 9(8).
+00937D         10  VH-T-VOLUME    PIC S9(7)   COMP-3.
+00938E 77  VH-ENTRY-CTR           PIC S9(3) VALUE +0   COMP.
+00939F 77  VH-SUB                 PIC S9(3) VALUE +0   COMP.
+00940G 77  VH-TOTAL-VOL           PIC S9(9) VALUE +0   COMP-3.
+00941H 77  VH-AVG-VOL             PIC S9(9) VALUE +0   COMP-3.
+00942I 77  VH-RUN-CCYYMMDD        PIC 9(8)  VALUE ZERO.
+00943J 77  VH-EOF-SW              PIC X     VALUE 'N'.
+00944K     88  VH-EOF                       VALUE 'Y'.
+00945L 77  VH-ALERT-SW            PIC X     VALUE 'N'.
+00946M     88  VH-VOLUME-ALERT              VALUE 'Y'.
+00947      EJECT
+00948  01  IO-AREA.
+00949      SKIP1
+00950  COPY PIROOTSEGM.
 00951      SKIP1
-00952      ACCEPT   CURR-TIME-N   FROM  TIME
-00953      ACCEPT    ACPT-DATE    FROM  DATE
-00954      MULTIPLY  ACPT-DATE    BY    100.0001
-00955        GIVING  MO-DAY-YR
-00956      MOVE      MO-DAY-YR    TO  HE-DATE H1-DATE
-00957      INSPECT   HE-DATE   REPLACING  ALL  ' '  BY '/'
-00958      INSPECT   H1-DATE   REPLACING  ALL  ' '  BY '/'.
-00959      SKIP1
-00960      WRITE UPDATE-REP  FROM BLNK AFTER ADVANCING PAGE
-00961      WRITE UPD-ERR-REC FROM BLNK AFTER ADVANCING PAGE.
-00962      SKIP1
-00963      PERFORM 720-INQUIRE-CHECKPT.
-00964      SKIP1
-00965      PERFORM 100-MAINLINE UNTIL UPD-EOF
-00966                              OR ERR.
-00967      SKIP1
-00968      IF LINE-CNT GREATER THAN +55
-00969         PERFORM 570-UPDT-HEADING-RTN.
-00970      IF LINE-CNTE GREATER THAN +55
-00971         PERFORM 600-ERR-HEADING-RTN.
-00972      MOVE TUPD-RECS-RD TO TL-TOT
-00973      MOVE 'TOTAL FREEZE RECORDS READ' TO TL-MSG
-00974      WRITE UPDATE-REP  FROM TOT-LN AFTER ADVANCING 3
-00975      WRITE UPD-ERR-REC FROM TOT-LN AFTER ADVANCING 3
-00976      SKIP1
-00977      MOVE TDET-SEGS-UPDT  TO TL-TOT
-00978      MOVE 'TOTAL DETAIL SEGMENTS UPDATED' TO TL-MSG
-00979      WRITE UPDATE-REP  FROM TOT-LN AFTER ADVANCING 1
-00980      WRITE UPD-ERR-REC FROM TOT-LN AFTER ADVANCING 1
-00981      SKIP1
-00982      MOVE TUPD-RECS-REJ   TO TL-TOT
-00983      MOVE 'TOTAL FREEZE RECORDS REJECTED' TO TL-MSG
-00984      WRITE UPDATE-REP  FROM TOT-LN AFTER ADVANCING 1.
-00985      WRITE UPD-ERR-REC FROM TOT-LN AFTER ADVANCING 1.
-00986      SKIP1
-00987      DISPLAY 'TOTAL FREEZE RECORDS READ     ' TUPD-RECS-RD
-00988      DISPLAY 'TOTAL DETAIL SEGMENTS UPDATED ' TDET-SEGS-UPDT
-00989      DISPLAY 'TOTAL FREEZE RECORDS REJECTED ' TUPD-RECS-REJ.
-00990      SKIP1
-00991      IF ERR
-00992         MOVE 16 TO RETURN-CODE.
-00993      SKIP1
-00994      CLOSE CNTRL-FILE UPDATE-FILE UPDATE-REPORT
-00995                                   UPD-ERR-REP
-00996      GOBACK.
-00997      SKIP2
-00998  100-MAINLINE.
-00999      PERFORM 150-READ-UPDATE-FILE
-01000      IF NOT UPD-EOF
-01001         PERFORM 200-EDIT-PRINT-ERR
-01002         IF VALID-REC
-01003            PERFORM 300-GET-REPL-DET-SEG.
-01004          SKIP2
-01005  150-READ-UPDATE-FILE.
-01006      READ UPDATE-FILE AT END
-01007           MOVE 'Y' TO UPD-EOF-SW.
-01008      IF NOT UPD-EOF
-01009         ADD +1 TO TUPD-RECS-RD.
-01010 *       MOVE AS-PROPERTY-NO TO CU-PROP
-01011 *       MOVE AS-PROCESS-YEAR TO CU-PROCYR
-01012 *       MOVE AS-TAX-YEAR TO CU-TXYR
-01013 *       MOVE AS-TAX-TYPE TO CU-TXTYP
-01014 *       MOVE AS-RECORD-CODE TO CU-RECCD
-01015 *       MOVE C150-U-BIRTHDTE TO CU-BIRTH
-01016 *       IF CURR-UPD-KEY NOT GREATER THAN PREV-UPD-KEY
-01017 *          DISPLAY 'UPDATE FILE OUT OF SEQUENCE'
-01018 *          DISPLAY 'CURRENT KEY = ' CU-PROP SPACE CU-PROCYR
-01019 *                   SPACE CU-TXYR SPACE CU-TXTYP SPACE CU-RECCD
-01020 *                   SPACE CU-BIRTH
-01021 *          DISPLAY 'PREVIOUS KEY = ' PREV-UPD-KEY
-01022 *          MOVE 'N' TO ERR-SW
-01023 *       ELSE
-01024 *          MOVE CURR-UPD-KEY TO PREV-UPD-KEY.
-01025      SKIP2
-01026  200-EDIT-PRINT-ERR.
-01027      MOVE 'Y' TO VALID-RECORD
-01028      MOVE ZEROS TO SUB
-01029      IF AS-PROPERTY-NO NUMERIC
-01030         CONTINUE
-01031      ELSE
-01032         ADD +1 TO SUB
-01033         MOVE UPDT-ERR-MSG1 TO HOLD-ERRORS (SUB).
-01034         SKIP1
-01035      IF AS-PROCESS-YEAR NUMERIC
-01036         CONTINUE
-01037      ELSE
-01038         ADD +1 TO SUB
-01039         MOVE UPDT-ERR-MSG2 TO HOLD-ERRORS (SUB).
-01040         SKIP1
-01041      IF AS-TAX-YEAR NUMERIC
-01042         CONTINUE
-01043      ELSE
-01044         ADD +1 TO SUB
-01045         MOVE UPDT-ERR-MSG3 TO HOLD-ERRORS (SUB).
-01046      SKIP1
-01047      IF AS-TAX-TYPE NUMERIC
-01048         CONTINUE
-01049      ELSE
-01050         ADD +1 TO SUB
-01051         MOVE UPDT-ERR-MSG4 TO HOLD-ERRORS (SUB).
-01052      SKIP1
-01053      IF (AS-RECORD-CODE NUMERIC) AND
-01054         (AS-RECORD-CODE = 1 OR
-01055          AS-RECORD-CODE = 2)
-01056         CONTINUE
-01057      ELSE
-01058         ADD +1 TO SUB
-01059         MOVE UPDT-ERR-MSG5 TO HOLD-ERRORS (SUB).
-01060      SKIP1
-01061      MOVE C150-U-BIRTHDTE TO VALIDATE-DATE2
-01062      IF VALIDATE-DATE2  NUMERIC
-01063         AND
-01064           ((VAL-ALL-MTHS2 AND VAL-ALL-DAYS2)
-01065             OR
-01066           (VAL-FEB2 AND VAL-LEAP-DAYS2 AND VAL-LEAP-YRS2)
-01067             OR
-01068           (VAL-4-MTHS2 AND VAL-4-DAYS2)
-01069             OR
-01070           (VAL-OTHER-MTHS2 AND VAL-OTHER-DAYS2))
-01071         AND
-01072           (VAL-CENT2)
-01073         AND
-01074           (VAL-CURR-YRS2
-01075            OR
-01076            VAL-LEAP-YRS2)
-01077            CONTINUE
-01078      ELSE
-01079         IF VALIDATE-DATE2 NOT = '00000000'
-01080            ADD +1 TO SUB
-01081            MOVE UPDT-ERR-MSG6 TO HOLD-ERRORS (SUB).
-01082      SKIP1
-01083      IF (C150-U-SFSTAT = 'Q')
-01084         PERFORM 260-CHECK-Q
-01085      ELSE
-01086      IF (C150-U-SFSTAT = 'D')
-01087         PERFORM 270-CHECK-D
-01088      ELSE
-01089      IF (C150-U-SFSTAT = 'R')
-01090         PERFORM 280-CHECK-R
-01091      ELSE
-01092      IF (C150-U-SFSTAT = 'M')
-01093         PERFORM 290-CHECK-M
-01094      ELSE
-01095         ADD +1 TO SUB
-01096         MOVE UPDT-ERR-MSG7 TO HOLD-ERRORS (SUB).
-01097      SKIP1
-01098 *****IF (C150-U-BATCH NUMERIC AND
-01099 ******   C150-U-BATCH GREATER THAN ZERO)
-01100 ******   CONTINUE
-01101 *****ELSE
-01102 *****   ADD +1 TO SUB
-01103 *****   MOVE UPDT-ERR-MSG12 TO HOLD-ERRORS (SUB).
-01104      SKIP1
-01105      MOVE C150-U-ORIGDTE TO WS-DATE2 VALIDATE-DATE
-01106      IF VALIDATE-DATE NUMERIC
-01107         AND
-01108           ((VAL-ALL-MTHS AND VAL-ALL-DAYS)
-01109             OR
-01110           (VAL-FEB  AND VAL-LEAP-DAYS AND VAL-LEAP-YRS)
-01111             OR
-01112           (VAL-4-MTHS AND VAL-4-DAYS)
-01113             OR
-01114           (VAL-OTHER-MTHS AND VAL-OTHER-DAYS))
-01115         CONTINUE
-01116      ELSE
-01117         ADD +1 TO SUB
-01118         MOVE UPDT-ERR-MSG13 TO HOLD-ERRORS (SUB).
-01119      SKIP1
-01120      IF C150-U-ORIGEMPNO GREATER THAN SPACES
-01121          CONTINUE
-01122      ELSE
-01123         ADD +1 TO SUB
-01124         MOVE UPDT-ERR-MSG15 TO HOLD-ERRORS (SUB).
-01125      IF C150-U-SFPCT NUMERIC
-01126          CONTINUE
-01127      ELSE
-01128         ADD +1 TO SUB
-01129         MOVE UPDT-ERR-MSG28 TO HOLD-ERRORS (SUB).
-01130      IF C150-U-SFPCT = (10 OR 08 OR 06 OR 04 OR 02)
-01131          CONTINUE
-01132      ELSE
-01133         ADD +1 TO SUB
-01134         MOVE UPDT-ERR-MSG29 TO HOLD-ERRORS (SUB).
+00952  COPY PIASSESSMT.
+00953      SKIP1
+00954  01  IO-AREA145-150.
+00955  COPY ASAIS145SG.
+00956      SKIP1
+00957  COPY ASAIS150SG.
+00958      EJECT
+00959 **************************************************************
+00960 *             ASSESSOR ASSESSMENT INFORMATION                *
+00961 *                       DATA BASE                            *
+00962 *             PATH TO: 1) ROOT SEGMENT                       *
+00963 *                      2) ASSESSMENT/TAX INFORMATION SEGMENT *
+00964 *                      3) EXEMPTION MASTER SEGMENT           *
+00965 *                      4) EXEMPTION DETAIL SEGMENT           *
+00966 *                      5) SOCIAL SECURITY SEGMENT            *
+00967 **************************************************************
+00968 *
+00969  01  SSAS-29.
+00970 *--------------------- QUALIFIED SSA'S ----------------------*
+00971      05  LVL1-QUAL-SSA.
+00972          10  LVL1-SEGNAME        PIC X(8)   VALUE 'PROPSEG '.
+00973          10  FILLER              PIC X      VALUE '('.
+00974          10  FILLER              PIC X(8)   VALUE 'PPROP   '.
+00975          10  LVL1-RO             PIC XX     VALUE 'EQ'.
+00976          10  LVL1-ARG            PIC 9(15)    COMP-3.
+00977          10  FILLER              PIC X      VALUE ')'.
+00978      05  LVL2-QUAL-SSA.
+00979          10  LVL2-SEGNAME        PIC X(8)   VALUE 'ASSMTSEG'.
+00980          10  FILLER              PIC X      VALUE '('.
+00981          10  FILLER              PIC X(8)   VALUE 'PYSRCH  '.
+00982          10  LVL2-RO             PIC XX     VALUE 'EQ'.
+00983          10  LVL2-ARG.
+00984              15  LVL2-PROCYR     PIC 99.
+00985              15  LVL2-TXYR       PIC 99.
+00986              15  LVL2-TXTYP      PIC 9.
+00987          10  FILLER              PIC X      VALUE ')'.
+00988      05  LVL3-QUAL-SSA.
+00989          10  LVL3-SEGNAME        PIC X(8)   VALUE 'EXMASTSG'.
+00990          10  FILLER              PIC X      VALUE '('.
+00991          10  FILLER              PIC X(8)   VALUE 'EXRECCOD'.
+00992          10  LVL3-RO             PIC XX     VALUE 'EQ'.
+00993          10  LVL3-ARG            PIC X.
+00994          10  FILLER              PIC X      VALUE ')'.
+00995      05  LVL4-QUAL-SSA.
+00996          10  LVL4-SEGNAME        PIC X(8)   VALUE 'EXDETLSG'.
+00997          10  FILLER              PIC X      VALUE '('.
+00998          10  FILLER              PIC X(8)   VALUE 'EXBRTHDT'.
+00999          10  LVL4-RO             PIC XX     VALUE 'EQ'.
+01000          10  LVL4-ARG            PIC X(8).
+01001          10  FILLER              PIC X      VALUE ')'.
+01002      05  LVL5-QUAL-SSA.
+01003          10  LVL5-SEGNAME        PIC X(8)   VALUE 'EXSOSCSG'.
+01004          10  FILLER              PIC X      VALUE '('.
+01005          10  FILLER              PIC X(8)   VALUE 'EXSEQNUM'.
+01006          10  LVL5-RO             PIC XX     VALUE 'EQ'.
+01007          10  LVL5-ARG            PIC XX.
+01008          10  FILLER              PIC X      VALUE ')'.
+01009 *-------------------- UNQUALIFIED SSA'S ---------------------*
+01010      05  LVL1-UNQUAL-SSA         PIC X(9)   VALUE 'PROPSEG'.
+01011      05  LVL2-UNQUAL-SSA         PIC X(9)   VALUE 'ASSMTSEG'.
+01012      05  LVL3-UNQUAL-SSA         PIC X(9)   VALUE 'EXMASTSG'.
+01013      05  LVL4-UNQUAL-SSA         PIC X(9)   VALUE 'EXDETLSG'.
+01014      05  LVL5-UNQUAL-SSA         PIC X(9)   VALUE 'EXSOSCSG'.
+01015 *-------------------- PATH  SSA'S   -------------------------*
+01016      05  LVL1-QUAL-SSA-PATH.
+01017          10  FILLER              PIC X(10)  VALUE 'PROPSEG *D'.
+01018          10  FILLER              PIC X      VALUE '('.
+01019          10  FILLER              PIC X(8)   VALUE 'PPROP   '.
+01020          10  LVL1-RO-P           PIC XX     VALUE 'EQ'.
+01021          10  LVL1-ARG-P          PIC 9(15)    COMP-3.
+01022          10  FILLER              PIC X      VALUE ')'.
+01023      05  LVL2-QUAL-SSA-PATH.
+01024          10  FILLER              PIC X(10)  VALUE 'ASSMTSEG*D'.
+01025          10  FILLER              PIC X      VALUE '('.
+01026          10  FILLER              PIC X(8)   VALUE 'PYSRCH  '.
+01027          10  LVL2-RO-P           PIC XX     VALUE 'EQ'.
+01028          10  LVL2-ARG-P.
+01029              15  LVL2-PROCYR-P   PIC 99.
+01030              15  LVL2-TXYR-P     PIC 99.
+01031              15  LVL2-TXTYP-P    PIC 9.
+01032      05  LVL3-QUAL-SSA-PATH.
+01033          10  FILLER              PIC X(10)  VALUE 'EXMASTSG*D'.
+01034          10  FILLER              PIC X      VALUE '('.
+01035          10  FILLER              PIC X(8)   VALUE 'EXRECCOD'.
+01036          10  LVL3-RO-P           PIC XX     VALUE 'EQ'.
+01037          10  LVL3-ARG-P          PIC X.
+01038          10  FILLER              PIC X      VALUE ')'.
+01039      05  LVL3-UNQUAL-SSA-PATH.
+01040          10  FILLER              PIC X(08)  VALUE 'EXMASTSG'.
+01041          10  FILLER              PIC X      VALUE '*'.
+01042          10  FILLER              PIC XXX    VALUE 'DN '.
+01043      05  LVL4-QUAL-SSA-PATH.
+01044          10  FILLER              PIC X(10)  VALUE 'EXDETLSG*D'.
+01045          10  FILLER              PIC X      VALUE '('.
+01046          10  FILLER              PIC X(8)   VALUE 'EXBRTHDT'.
+01047          10  LVL4-RO-P           PIC XX     VALUE 'EQ'.
+01048          10  LVL4-ARG-P          PIC X(8).
+01049          10  FILLER              PIC X      VALUE ')'.
+01050      SKIP3
+01051  COPY IMSCALLS.
+01052      EJECT
+01053  LINKAGE SECTION.
+01054      SKIP1
+01055  01  IO-PCB.
+01056      05  IP-TERM-NAME              PIC X(8).
+01057      05  FILLER                    PIC X(2).
+01058      05  IP-STATUS-CODE            PIC X(2).
+01059          88  IP-GOOD-STATUS                    VALUE SPACES.
+01060      05  IP-CURR-DATE-TIME         PIC X(8).
+01061      05  IP-MSG-SEQ-NO             PIC X(4).
+01062      05  IP-MSG-OUT-DES-NAME       PIC X(4).
+01063      05  IP-USER-ID                PIC X(8).
+01064      SKIP1
+01065  01  PI-PCB.
+01066  COPY PIPCB1DESC.
+01067          10  PI-PROP-NO            PIC 9(15)  PACKED-DECIMAL.
+01068          10  PI-ASS-KEY            PIC 9(5).
+01069          10  PI-MSTR-KEY           PIC X.
+01070          10  PI-DET-KEY            PIC X(8).
+01071      EJECT
+01072  PROCEDURE DIVISION.
+01073      SKIP1
+01074  000-START.
+01075      ENTRY 'DLITCBL' USING IO-PCB PI-PCB
+01076      OPEN INPUT CNTRL-FILE
+01077      SKIP1
+01078      PERFORM 650-READ-EDIT-CC
+01079      IF ERR
+01080         MOVE 16 TO RETURN-CODE
+01081         CLOSE  CNTRL-FILE
+01082         GOBACK.
+01083      SKIP1
+01084      IF RETURN-CODE NOT EQUAL 16
+01085         OPEN INPUT MSGTBL-FILE
+01086         IF  NORMAL-STATUS
+01087             OPEN INPUT   UPDATE-FILE
+01088                  OUTPUT  UPDATE-REPORT UPD-ERR-REP
+01089         ELSE
+01090             DISPLAY 'MESSAGE TABLE FILE OPEN FAILED'
+01091             DISPLAY '      FILE  STATUS     ' FILE-STATUS
+01092             DISPLAY '      FILE  RETURN     ' VSAM-RETURN
+01093             DISPLAY '      FILE  FUNCTION   ' VSAM-FUNCTION
+01094             DISPLAY '      FILE  FEEDBACK   ' VSAM-FEEDBACK
+01095             MOVE 16 TO RETURN-CODE
+01096         END-IF
+01097      END-IF.
+01098      SKIP1
+01099      ACCEPT   CURR-TIME-N   FROM  TIME
+01100      ACCEPT    ACPT-DATE    FROM  DATE
+01101      MULTIPLY  ACPT-DATE    BY    100.0001
+01102        GIVING  MO-DAY-YR
+01103      MOVE      MO-DAY-YR    TO  HE-DATE H1-DATE
+01104      INSPECT   HE-DATE   REPLACING  ALL  ' '  BY '/'
+01105      INSPECT   H1-DATE   REPLACING  ALL  ' '  BY '/'.
+01106A     IF ACPT-YR LESS THAN 50
+01107B         COMPUTE WS-CURR-FULL-YR = 2000 + ACPT-YR
+01108C     ELSE
+01109D         COMPUTE WS-CURR-FULL-YR = 1900 + ACPT-YR
+01110E     END-IF.
+01111      SKIP1
+01112      WRITE UPDATE-REP  FROM BLNK AFTER ADVANCING PAGE
+01113      WRITE UPD-ERR-REC FROM BLNK AFTER ADVANCING PAGE.
+01114      SKIP1
+01115A     COMPUTE VH-RUN-CCYYMMDD = (WS-CURR-FULL-YR * 10000)
+01116B                             + (ACPT-MO * 100) + ACPT-DA.
+01117C     PERFORM 630-LOAD-VOL-HIST-RTN.
+01118D     SKIP1
+01119      PERFORM 720-INQUIRE-CHECKPT.
+01120      SKIP1
+01121      PERFORM 100-MAINLINE UNTIL UPD-EOF
+01122                              OR ERR.
+01123      SKIP1
+01124A     IF NOT WS-FIRST-BLDG
+01125B         PERFORM 420-BLDG-PCT-FOOTING-RTN
+01126C     END-IF.
+01127      IF LINE-CNT GREATER THAN +55
+01128         PERFORM 570-UPDT-HEADING-RTN.
+01129      IF LINE-CNTE GREATER THAN +55
+01130         PERFORM 600-ERR-HEADING-RTN.
+01131      MOVE TUPD-RECS-RD TO TL-TOT
+01132      MOVE 'TOTAL FREEZE RECORDS READ' TO TL-MSG
+01133      WRITE UPDATE-REP  FROM TOT-LN AFTER ADVANCING 3
+01134      WRITE UPD-ERR-REC FROM TOT-LN AFTER ADVANCING 3
 01135      SKIP1
-01136      IF SUB IS GREATER THAN 0
-01137         ADD +1 TO TUPD-RECS-REJ
-01138         MOVE 'N' TO VALID-RECORD
-01139         PERFORM 250-PRINT-ERR-RECS-REPORT
-01140                     VARYING SUB2 FROM +1 BY +1
-01141                       UNTIL SUB2 GREATER THAN SUB.
-01142 *    ELSE
-01143 *       PERFORM 500-UPDT-LINE-LISTING
-01144 *       WRITE UPDATE-REP FROM DET-LN AFTER ADVANCING 2
-01145 *       ADD +2 TO LINE-CNT.
-01146          SKIP2
-01147  250-PRINT-ERR-RECS-REPORT.
-01148      IF LINE-CNTE
-01149         GREATER THAN +55
-01150         PERFORM 600-ERR-HEADING-RTN.
-01151      IF SUB2 EQUAL 1
-01152         PERFORM 550-ERR-LINE-LISTING
-01153         MOVE HOLD-ERRORS (SUB2) TO DE-MSG
-01154         WRITE UPD-ERR-REC FROM DET-LNE AFTER ADVANCING 2
-01155         ADD +2 TO LINE-CNTE
-01156      ELSE
-01157         MOVE HOLD-ERRORS (SUB2) TO DE-MSG
-01158         WRITE UPD-ERR-REC FROM DET-LNE AFTER ADVANCING 1
-01159         ADD +1 TO LINE-CNTE.
-01160      MOVE SPACES TO DET-LNE.
-01161      SKIP2
-01162  260-CHECK-Q.
-01163      MOVE C150-U-FSTAPPDTE TO WS-DATE2 VALIDATE-DATE
-01164      IF VALIDATE-DATE  NUMERIC
-01165         AND
-01166           ((VAL-ALL-MTHS  AND VAL-ALL-DAYS )
-01167             OR
-01168           (VAL-FEB  AND VAL-LEAP-DAYS  AND VAL-LEAP-YRS )
-01169             OR
-01170           (VAL-4-MTHS  AND VAL-4-DAYS )
-01171             OR
-01172           (VAL-OTHER-MTHS  AND VAL-OTHER-DAYS ))
-01173         CONTINUE
-01174      ELSE
-01175         ADD +1 TO SUB
-01176         MOVE UPDT-ERR-MSG8 TO HOLD-ERRORS (SUB).
-01177      SKIP1
-01178      MOVE C150-U-QUALDTE TO WS-DATE2 VALIDATE-DATE
-01179      IF VALIDATE-DATE NUMERIC
-01180         AND
-01181           ((VAL-ALL-MTHS AND VAL-ALL-DAYS)
-01182             OR
-01183           (VAL-FEB  AND VAL-LEAP-DAYS AND VAL-LEAP-YRS)
-01184             OR
-01185           (VAL-4-MTHS AND VAL-4-DAYS)
-01186             OR
-01187           (VAL-OTHER-MTHS AND VAL-OTHER-DAYS))
-01188         CONTINUE
-01189      ELSE
-01190         ADD +1 TO SUB
-01191         MOVE UPDT-ERR-MSG10 TO HOLD-ERRORS (SUB).
-01192      SKIP1
-01193      IF (C150-U-MISRTNCD (10) = 49)
-01194         CONTINUE
-01195      ELSE
-01196         ADD +1 TO SUB
-01197         MOVE UPDT-ERR-MSG11 TO HOLD-ERRORS (SUB).
-01198      SKIP1
-01199      IF (C150-U-BATCH NUMERIC AND
-01200          C150-U-BATCH GREATER THAN ZERO)
-01201          CONTINUE
-01202      ELSE
-01203         ADD +1 TO SUB
-01204         MOVE UPDT-ERR-MSG12 TO HOLD-ERRORS (SUB).
-01205      SKIP1
-01206      IF ((C150-U-KEYTIME NUMERIC)
-01207            OR
-01208          (C150-U-KEYTIME EQUAL SPACES))
-01209          CONTINUE
-01210      ELSE
-01211         ADD +1 TO SUB
-01212         MOVE UPDT-ERR-MSG14 TO HOLD-ERRORS (SUB).
-01213      SKIP2
-01214  270-CHECK-D.
-01215      MOVE C150-U-DENIALDTE TO WS-DATE2 VALIDATE-DATE
-01216      IF VALIDATE-DATE  NUMERIC
-01217         AND
-01218           ((VAL-ALL-MTHS  AND VAL-ALL-DAYS )
-01219             OR
-01220           (VAL-FEB  AND VAL-LEAP-DAYS  AND VAL-LEAP-YRS )
-01221             OR
-01222           (VAL-4-MTHS  AND VAL-4-DAYS )
-01223             OR
-01224           (VAL-OTHER-MTHS  AND VAL-OTHER-DAYS ))
-01225         CONTINUE
-01226      ELSE
-01227         ADD +1 TO SUB
-01228         MOVE UPDT-ERR-MSG9 TO HOLD-ERRORS (SUB).
-01229      SKIP1
-01230      IF (C150-U-MISRTNCD (10) = 49)
-01231          CONTINUE
-01232      ELSE
-01233         ADD +1 TO SUB
-01234         MOVE UPDT-ERR-MSG11 TO HOLD-ERRORS (SUB).
-01235         SKIP1
-01236      IF ((C150-U-MISRTNCD (01) NOT EQUAL 00)     AND
-01237          (C150-U-MISRTNCD (01) NOT EQUAL 49))    OR
-01238         ((C150-U-MANRTNCD (01) NOT EQUAL 00)     AND
-01239          (C150-U-MANRTNCD (01) NOT EQUAL 49))
-01240           PERFORM 900-CHECK-MIS-CODES-DEN
-01241           PERFORM 910-CHECK-MAN-CODES-DEN
-01242      ELSE
-01243         ADD +1 TO SUB
-01244         MOVE UPDT-ERR-MSG21 TO HOLD-ERRORS (SUB).
-01245         SKIP1
-01246      IF (C150-U-BATCH NUMERIC AND
-01247          C150-U-BATCH GREATER THAN ZERO)
-01248          CONTINUE
-01249      ELSE
-01250         ADD +1 TO SUB
-01251         MOVE UPDT-ERR-MSG12 TO HOLD-ERRORS (SUB).
-01252         SKIP1
-01253      IF ((C150-U-KEYTIME NUMERIC)
-01254           OR
-01255          (C150-U-KEYTIME EQUAL SPACES))
-01256          CONTINUE
-01257      ELSE
-01258         ADD +1 TO SUB
-01259         MOVE UPDT-ERR-MSG14 TO HOLD-ERRORS (SUB).
-01260         SKIP3
-01261  280-CHECK-R.
-01262      MOVE C150-U-RTNDDTE   TO WS-DATE2 VALIDATE-DATE
-01263      IF VALIDATE-DATE  NUMERIC
-01264         AND
-01265           ((VAL-ALL-MTHS  AND VAL-ALL-DAYS )
-01266             OR
-01267           (VAL-FEB  AND VAL-LEAP-DAYS  AND VAL-LEAP-YRS )
-01268             OR
-01269           (VAL-4-MTHS  AND VAL-4-DAYS )
-01270             OR
-01271           (VAL-OTHER-MTHS  AND VAL-OTHER-DAYS ))
-01272         CONTINUE
-01273      ELSE
-01274         ADD +1 TO SUB
-01275         MOVE UPDT-ERR-MSG23 TO HOLD-ERRORS (SUB).
-01276      SKIP1
-01277      IF (C150-U-MISRTNCD (10) = 49)
-01278         CONTINUE
-01279      ELSE
-01280         ADD +1 TO SUB
-01281         MOVE UPDT-ERR-MSG11 TO HOLD-ERRORS (SUB).
-01282     SKIP1
-01283      IF ((C150-U-MISRTNCD (01) NOT EQUAL 00)     OR
-01284          (C150-U-MISRTNCD (01) NOT EQUAL 49)     OR
-01285          (C150-U-MANRTNCD (01) NOT EQUAL 00)     OR
-01286          (C150-U-MANRTNCD (01) NOT EQUAL 49))
-01287           PERFORM 900-CHECK-MIS-CODES-DEN
-01288           PERFORM 910-CHECK-MAN-CODES-DEN
-01289      ELSE
-01290         ADD +1 TO SUB
-01291         MOVE UPDT-ERR-MSG21 TO HOLD-ERRORS (SUB).
-01292     SKIP1
-01293      IF (C150-U-BATCH NUMERIC AND
-01294          C150-U-BATCH GREATER THAN ZERO)
+01136      MOVE TDET-SEGS-UPDT  TO TL-TOT
+01137      MOVE 'TOTAL DETAIL SEGMENTS UPDATED' TO TL-MSG
+01138      WRITE UPDATE-REP  FROM TOT-LN AFTER ADVANCING 1
+01139      WRITE UPD-ERR-REC FROM TOT-LN AFTER ADVANCING 1
+01140      SKIP1
+01141      MOVE TUPD-RECS-REJ   TO TL-TOT
+01142      MOVE 'TOTAL FREEZE RECORDS REJECTED' TO TL-MSG
+01143      WRITE UPDATE-REP  FROM TOT-LN AFTER ADVANCING 1.
+01144      WRITE UPD-ERR-REC FROM TOT-LN AFTER ADVANCING 1.
+01145      PERFORM 610-ERR-REASON-SUMMARY-RTN.
+01146      SKIP1
+01147      DISPLAY 'TOTAL FREEZE RECORDS READ     ' TUPD-RECS-RD
+01148      DISPLAY 'TOTAL DETAIL SEGMENTS UPDATED ' TDET-SEGS-UPDT
+01149      DISPLAY 'TOTAL FREEZE RECORDS REJECTED ' TUPD-RECS-REJ.
+01150A     SKIP1
+01151B     PERFORM 640-VOLUME-CHECK-RTN.
+01152C     PERFORM 645-WRITE-VOL-HIST-RTN.
+01153      SKIP1
+01154      IF ERR
+01155         MOVE 16 TO RETURN-CODE.
+01156      SKIP1
+01157      CLOSE CNTRL-FILE UPDATE-FILE UPDATE-REPORT
+01158                                   UPD-ERR-REP
+01159      GOBACK.
+01160      SKIP2
+01161  100-MAINLINE.
+01162      PERFORM 150-READ-UPDATE-FILE
+01163      IF NOT UPD-EOF
+01164         PERFORM 200-EDIT-PRINT-ERR
+01165         IF VALID-REC
+01166            PERFORM 300-GET-REPL-DET-SEG.
+01167          SKIP2
+01168  150-READ-UPDATE-FILE.
+01169      READ UPDATE-FILE AT END
+01170           MOVE 'Y' TO UPD-EOF-SW.
+01171      IF NOT UPD-EOF
+01172         ADD +1 TO TUPD-RECS-RD.
+01173 *       MOVE AS-PROPERTY-NO TO CU-PROP
+01174 *       MOVE AS-PROCESS-YEAR TO CU-PROCYR
+01175 *       MOVE AS-TAX-YEAR TO CU-TXYR
+01176 *       MOVE AS-TAX-TYPE TO CU-TXTYP
+01177 *       MOVE AS-RECORD-CODE TO CU-RECCD
+01178 *       MOVE C150-U-BIRTHDTE TO CU-BIRTH
+01179 *       IF CURR-UPD-KEY NOT GREATER THAN PREV-UPD-KEY
+01180 *          DISPLAY 'UPDATE FILE OUT OF SEQUENCE'
+01181 *          DISPLAY 'CURRENT KEY = ' CU-PROP SPACE CU-PROCYR
+01182 *                   SPACE CU-TXYR SPACE CU-TXTYP SPACE CU-RECCD
+01183 *                   SPACE CU-BIRTH
+01184 *          DISPLAY 'PREVIOUS KEY = ' PREV-UPD-KEY
+01185 *          MOVE 'N' TO ERR-SW
+01186 *       ELSE
+01187 *          MOVE CURR-UPD-KEY TO PREV-UPD-KEY.
+01188      SKIP2
+01189  200-EDIT-PRINT-ERR.
+01190      MOVE 'Y' TO VALID-RECORD
+01191      MOVE ZEROS TO SUB
+01192      IF AS-PROPERTY-NO NUMERIC
+01193         CONTINUE
+01194      ELSE
+01195         ADD +1 TO SUB
+01196         MOVE UPDT-ERR-MSG1 TO HOLD-ERRORS (SUB).
+01197         SKIP1
+01198      IF AS-PROCESS-YEAR NUMERIC
+01199         CONTINUE
+01200      ELSE
+01201         ADD +1 TO SUB
+01202         MOVE UPDT-ERR-MSG2 TO HOLD-ERRORS (SUB).
+01203         SKIP1
+01204      IF AS-TAX-YEAR NUMERIC
+01205         CONTINUE
+01206      ELSE
+01207         ADD +1 TO SUB
+01208         MOVE UPDT-ERR-MSG3 TO HOLD-ERRORS (SUB).
+01209      SKIP1
+01210      IF AS-TAX-TYPE NUMERIC
+01211         CONTINUE
+01212      ELSE
+01213         ADD +1 TO SUB
+01214         MOVE UPDT-ERR-MSG4 TO HOLD-ERRORS (SUB).
+01215      SKIP1
+01216      IF (AS-RECORD-CODE NUMERIC) AND
+01217         (AS-RECORD-CODE = 1 OR
+01218          AS-RECORD-CODE = 2)
+01219         CONTINUE
+01220      ELSE
+01221         ADD +1 TO SUB
+01222         MOVE UPDT-ERR-MSG5 TO HOLD-ERRORS (SUB).
+01223      SKIP1
+01224      MOVE C150-U-BIRTHDTE TO VALIDATE-DATE2
+01225      IF VALIDATE-DATE2  NUMERIC
+01226         AND
+01227           ((VAL-ALL-MTHS2 AND VAL-ALL-DAYS2)
+01228             OR
+01229           (VAL-FEB2 AND VAL-LEAP-DAYS2 AND VAL-LEAP-YRS2)
+01230             OR
+01231           (VAL-4-MTHS2 AND VAL-4-DAYS2)
+01232             OR
+01233           (VAL-OTHER-MTHS2 AND VAL-OTHER-DAYS2))
+01234         AND
+01235           (VAL-CENT2)
+01236         AND
+01237           (VAL-CURR-YRS2
+01238            OR
+01239            VAL-LEAP-YRS2)
+01240            IF VAL-FULL-YR2-N GREATER THAN WS-CURR-FULL-YR
+01241A                ADD +1 TO SUB
+01242B                MOVE UPDT-ERR-MSG6 TO HOLD-ERRORS (SUB)
+01243C            ELSE
+01244D                IF VAL-FULL-YR2-N EQUAL WS-CURR-FULL-YR AND
+01245E                   (VAL-MTH2 GREATER ACPT-MO OR
+01246F                    (VAL-MTH2 EQUAL ACPT-MO AND
+01247G                     VAL-DAY2 GREATER ACPT-DA))
+01248H                   ADD +1 TO SUB
+01249I                   MOVE UPDT-ERR-MSG6 TO HOLD-ERRORS (SUB)
+01250J                ELSE
+01251K                   CONTINUE
+01252      ELSE
+01253         IF VALIDATE-DATE2 NOT = '00000000'
+01254            ADD +1 TO SUB
+01255            MOVE UPDT-ERR-MSG6 TO HOLD-ERRORS (SUB).
+01256      SKIP1
+01257      IF (C150-U-SFSTAT = 'Q')
+01258         PERFORM 260-CHECK-Q
+01259      ELSE
+01260      IF (C150-U-SFSTAT = 'D')
+01261         PERFORM 270-CHECK-D
+01262      ELSE
+01263      IF (C150-U-SFSTAT = 'R')
+01264         PERFORM 280-CHECK-R
+01265      ELSE
+01266      IF (C150-U-SFSTAT = 'M')
+01267         PERFORM 290-CHECK-M
+01268      ELSE
+01269         ADD +1 TO SUB
+01270         MOVE UPDT-ERR-MSG7 TO HOLD-ERRORS (SUB).
+01271      SKIP1
+01272 *****IF (C150-U-BATCH NUMERIC AND
+01273 ******   C150-U-BATCH GREATER THAN ZERO)
+01274 ******   CONTINUE
+01275 *****ELSE
+01276 *****   ADD +1 TO SUB
+01277 *****   MOVE UPDT-ERR-MSG12 TO HOLD-ERRORS (SUB).
+01278      SKIP1
+01279      MOVE C150-U-ORIGDTE TO WS-DATE2 VALIDATE-DATE
+01280      IF VALIDATE-DATE NUMERIC
+01281         AND
+01282           ((VAL-ALL-MTHS AND VAL-ALL-DAYS)
+01283             OR
+01284           (VAL-FEB  AND VAL-LEAP-DAYS AND VAL-LEAP-YRS)
+01285             OR
+01286           (VAL-4-MTHS AND VAL-4-DAYS)
+01287             OR
+01288           (VAL-OTHER-MTHS AND VAL-OTHER-DAYS))
+01289         CONTINUE
+01290      ELSE
+01291         ADD +1 TO SUB
+01292         MOVE UPDT-ERR-MSG13 TO HOLD-ERRORS (SUB).
+01293      SKIP1
+01294      IF C150-U-ORIGEMPNO GREATER THAN SPACES
 01295          CONTINUE
 01296      ELSE
 01297         ADD +1 TO SUB
-01298         MOVE UPDT-ERR-MSG12 TO HOLD-ERRORS (SUB).
-01299     SKIP1
-01300      IF ((C150-U-KEYTIME NUMERIC)
-01301           OR
-01302          (C150-U-KEYTIME EQUAL SPACES))
-01303          CONTINUE
-01304      ELSE
-01305         ADD +1 TO SUB
-01306         MOVE UPDT-ERR-MSG14 TO HOLD-ERRORS (SUB).
-01307     SKIP3
-01308  290-CHECK-M.
+01298         MOVE UPDT-ERR-MSG15 TO HOLD-ERRORS (SUB).
+01299      IF C150-U-SFPCT NUMERIC
+01300          CONTINUE
+01301      ELSE
+01302         ADD +1 TO SUB
+01303         MOVE UPDT-ERR-MSG28 TO HOLD-ERRORS (SUB).
+01304      IF C150-U-SFPCT = (10 OR 08 OR 06 OR 04 OR 02)
+01305          CONTINUE
+01306      ELSE
+01307         ADD +1 TO SUB
+01308         MOVE UPDT-ERR-MSG29 TO HOLD-ERRORS (SUB).
 01309      SKIP1
-01310      IF (C150-U-COOPSENSHRS NUMERIC AND
-01311          C150-U-COOPSENSHRS GREATER THAN ZEROS)
-01312          CONTINUE
-01313      ELSE
-01314         ADD +1 TO SUB
-01315         MOVE UPDT-ERR-MSG26 TO HOLD-ERRORS (SUB).
-01316     SKIP3
-01317  300-GET-REPL-DET-SEG.
-01318      SKIP1
-01319      MOVE AS-PROPERTY-NO  TO CU-PROP
-01320      MOVE AS-PROCESS-YEAR TO CU-PROCYR
-01321      MOVE AS-TAX-YEAR     TO CU-TXYR
-01322      MOVE AS-TAX-TYPE     TO CU-TXTYP
-01323 *****MOVE AS-RECORD-CODE  TO CU-RECCD
-01324      MOVE C150-U-BIRTHDTE TO CU-BIRTH
-01325      SKIP1
-01326      MOVE CU-PROP-R TO LVL1-ARG
-01327      MOVE CU-PROCYR TO LVL2-PROCYR
-01328      MOVE CU-TXYR   TO LVL2-TXYR
-01329      MOVE CU-TXTYP  TO LVL2-TXTYP
-01330      MOVE CU-BIRTH  TO LVL4-ARG
-01331      SKIP1
-01332      CALL 'CBLTDLI' USING GHU
-01333                           PI-PCB
-01334                           IO-AREA145-150
-01335                           LVL1-QUAL-SSA
-01336                           LVL2-QUAL-SSA
-01337                           LVL3-UNQUAL-SSA-PATH
-01338                           LVL4-QUAL-SSA
-01339      IF PI-DB-GOOD-STATUS
-01340         IF ((C150-SFSTAT = 'Q')  AND
-01341            (C150-U-SFSTAT = 'R' OR
-01342             C150-U-SFSTAT = 'D'))
-01343             MOVE SPACES TO DET-LNE
-01344             ADD +1 TO TUPD-RECS-REJ
-01345             MOVE UPDT-ERR-MSG24 TO DE-MSG
-01346             PERFORM 550-ERR-LINE-LISTING
-01347             WRITE UPD-ERR-REC FROM DET-LNE
-01348                   AFTER ADVANCING 2
-01349             ADD +2 TO LINE-CNTE
-01350         ELSE
-01351            IF ((C150-SFSTAT = 'D')  AND
-01352               (C150-U-SFSTAT = 'Q' OR
-01353                C150-U-SFSTAT = 'R'))
-01354                MOVE SPACES TO DET-LNE
-01355                ADD +1 TO TUPD-RECS-REJ
-01356                MOVE UPDT-ERR-MSG25 TO DE-MSG
-01357                PERFORM 550-ERR-LINE-LISTING
-01358                WRITE UPD-ERR-REC FROM DET-LNE
-01359                      AFTER ADVANCING 2
-01360                ADD +2 TO LINE-CNTE
-01361            ELSE
-01362               IF (C150-U-SFSTAT = 'Q' OR
-01363                   C150-U-SFSTAT = 'D' OR
-01364                   C150-U-SFSTAT = 'R')
-01365                   PERFORM 350-REPL-DETL-SEGMENT
-01366               ELSE
-01367                  IF (C150-U-SFSTAT = 'M')
-01368                      PERFORM 400-M-REPL-DETL-SEGMENT
-01369                  ELSE
-01370                     NEXT SENTENCE
+01310      IF SUB IS GREATER THAN 0
+01311         ADD +1 TO TUPD-RECS-REJ
+01312         MOVE 'N' TO VALID-RECORD
+01313         PERFORM 250-PRINT-ERR-RECS-REPORT
+01314                     VARYING SUB2 FROM +1 BY +1
+01315                       UNTIL SUB2 GREATER THAN SUB.
+01316 *    ELSE
+01317 *       PERFORM 500-UPDT-LINE-LISTING
+01318 *       WRITE UPDATE-REP FROM DET-LN AFTER ADVANCING 2
+01319 *       ADD +2 TO LINE-CNT.
+01320          SKIP2
+01321  250-PRINT-ERR-RECS-REPORT.
+01322      IF LINE-CNTE
+01323         GREATER THAN +55
+01324         PERFORM 600-ERR-HEADING-RTN.
+01325      IF SUB2 EQUAL 1
+01326         PERFORM 550-ERR-LINE-LISTING
+01327         MOVE HOLD-ERRORS (SUB2) TO DE-MSG
+01328A         PERFORM 255-TALLY-REASON-RTN
+01329         WRITE UPD-ERR-REC FROM DET-LNE AFTER ADVANCING 2
+01330         ADD +2 TO LINE-CNTE
+01331      ELSE
+01332         MOVE HOLD-ERRORS (SUB2) TO DE-MSG
+01333A         PERFORM 255-TALLY-REASON-RTN
+01334         WRITE UPD-ERR-REC FROM DET-LNE AFTER ADVANCING 1
+01335         ADD +1 TO LINE-CNTE.
+01336      MOVE SPACES TO DET-LNE.
+01337      SKIP2
+01338  255-TALLY-REASON-RTN.
+01339A     MOVE 3 TO DE-SEV-CD
+01340      MOVE 1 TO SUB-RC
+01341      PERFORM 256-MATCH-REASON-RTN
+01342         UNTIL SUB-RC GREATER THAN 31.
+01343A     EVALUATE DE-SEV-CD
+01344B        WHEN 1     MOVE 'INFO' TO DE-SEV
+01345C        WHEN 2     MOVE 'WARN' TO DE-SEV
+01346D        WHEN 4     MOVE 'SEVR' TO DE-SEV
+01347E        WHEN OTHER MOVE 'ERR '  TO DE-SEV
+01348F     END-EVALUATE.
+01349      SKIP1
+01350  256-MATCH-REASON-RTN.
+01351      IF DE-MSG EQUAL UPDT-ERR (SUB-RC) (1:25)
+01352         ADD 1 TO REASON-CTR (SUB-RC)
+01353A         MOVE UPDT-SEV (SUB-RC) TO DE-SEV-CD
+01354         MOVE 31 TO SUB-RC
+01355      ELSE
+01356         ADD 1 TO SUB-RC
+01357      END-IF.
+01358      SKIP2
+01359  260-CHECK-Q.
+01360      MOVE C150-U-FSTAPPDTE TO WS-DATE2 VALIDATE-DATE
+01361      IF VALIDATE-DATE  NUMERIC
+01362         AND
+01363           ((VAL-ALL-MTHS  AND VAL-ALL-DAYS )
+01364             OR
+01365           (VAL-FEB  AND VAL-LEAP-DAYS  AND VAL-LEAP-YRS )
+01366             OR
+01367           (VAL-4-MTHS  AND VAL-4-DAYS )
+01368             OR
+01369           (VAL-OTHER-MTHS  AND VAL-OTHER-DAYS ))
+01370         CONTINUE
 01371      ELSE
-01372         IF PI-SEG-NOTFND
-01373            IF PI-SEGMENT-LVL = '00'
-01374               MOVE SPACES TO DET-LNE
-01375               ADD +1 TO TUPD-RECS-REJ
-01376               MOVE UPDT-ERR-MSG16 TO DE-MSG
-01377               PERFORM 550-ERR-LINE-LISTING
-01378               WRITE UPD-ERR-REC FROM DET-LNE
-01379                     AFTER ADVANCING 2
-01380               ADD +2 TO LINE-CNTE
-01381            ELSE
-01382               IF PI-DB-1ST-SEG-LEVEL
-01383                  MOVE SPACES TO DET-LNE
-01384                  ADD +1 TO TUPD-RECS-REJ
-01385                  MOVE UPDT-ERR-MSG17 TO DE-MSG
-01386                  PERFORM 550-ERR-LINE-LISTING
-01387                  WRITE UPD-ERR-REC FROM DET-LNE
-01388                        AFTER ADVANCING 2
-01389                  ADD +2 TO LINE-CNTE
-01390               ELSE
-01391                  IF PI-DB-2ND-SEG-LEVEL
-01392                     MOVE SPACES TO DET-LNE
-01393                     ADD +1 TO TUPD-RECS-REJ
-01394                     MOVE UPDT-ERR-MSG18 TO DE-MSG
-01395                     PERFORM 550-ERR-LINE-LISTING
-01396                     WRITE UPD-ERR-REC FROM DET-LNE
-01397                           AFTER ADVANCING 2
-01398                     ADD +2 TO LINE-CNTE
-01399                  ELSE
-01400                     MOVE SPACES TO DET-LNE
-01401                     ADD +1 TO TUPD-RECS-REJ
-01402                     MOVE UPDT-ERR-MSG19 TO DE-MSG
-01403                     PERFORM 550-ERR-LINE-LISTING
-01404                     WRITE UPD-ERR-REC FROM DET-LNE
-01405                           AFTER ADVANCING 2
-01406                     ADD +2 TO LINE-CNTE
-01407         ELSE
-01408             PERFORM 800-DISPLAY-PI-PCB.
-01409      SKIP3
-01410  350-REPL-DETL-SEGMENT.
-01411      MOVE C150-U-SFSTAT    TO C150-SFSTAT
-01412      MOVE C150-U-MISRTNCODES TO C150-MISRTNCODES
-01413      MOVE C150-U-BATCH       TO C150-BATCH
-01414      MOVE C150-U-ORIGDTE     TO C150-ORIGDTE
-01415      MOVE C150-U-KEYTIME     TO C150-KEYTIME
-01416      MOVE C150-U-ORIGEMPNO   TO C150-ORIGEMPNO
-01417      MOVE 'ASHMA828'         TO C150-LSTUPID
-01418      ACCEPT ACPT-DATE   FROM DATE
-01419      MOVE ACPT-MO       TO WS-MM
-01420      MOVE ACPT-DA       TO WS-DD
-01421      MOVE ACPT-YR       TO WS-YY
-01422      MOVE 20            TO WS-CC
-01423      MOVE WS-DATE       TO C150-LSTUPDTE
-01424      ACCEPT ACPT-TIME-HOLD FROM TIME
-01425      MOVE ACPT-TIME     TO C150-LSTUPTIM
-01426      IF C150-U-SFSTAT = 'Q'
-01427          MOVE C150-U-FSTAPPDTE TO C150-FSTAPPDTE
-01428          MOVE C150-U-QUALDTE TO C150-QUALDTE.
-01429      IF C150-U-SFSTAT = 'D'
-01430          MOVE C150-U-DENIALDTE TO C150-DENIALDTE.
-01431      IF C150-U-SFPCT = (10 OR 08 OR 06 OR 04 OR 02)
-01432          MOVE C150-U-SFPCT     TO C150-SFPCT.
-01433         SKIP1
-01434      CALL 'CBLTDLI' USING REPL
-01435                           PI-PCB
-01436                           IO-AREA145-150
-01437                           LVL3-UNQUAL-SSA-PATH
-01438                           LVL4-UNQUAL-SSA
-01439      IF PI-DB-GOOD-STATUS
-01440         PERFORM 500-UPDT-LINE-LISTING
-01441         WRITE UPDATE-REP FROM DET-LN AFTER ADVANCING 2
-01442         ADD +2 TO LINE-CNT
-01443         ADD +2 TO CIC-CNTR
-01444         ADD +1 TO TDET-SEGS-UPDT
-01445         IF CIC-CNTR GREATER CC-CICV-N
-01446             PERFORM 720-INQUIRE-CHECKPT
-01447         ELSE
-01448             NEXT SENTENCE
-01449      ELSE
-01450          PERFORM 800-DISPLAY-PI-PCB.
-01451      SKIP3
-01452  400-M-REPL-DETL-SEGMENT.
-01453      MOVE 'ASHMA828'         TO C150-LSTUPID
-01454      ACCEPT ACPT-DATE   FROM DATE
-01455      MOVE ACPT-MO       TO WS-MM
-01456      MOVE ACPT-DA       TO WS-DD
-01457      MOVE ACPT-YR       TO WS-YY
-01458      MOVE 20            TO WS-CC
-01459      MOVE WS-DATE       TO C150-LSTUPDTE
-01460      ACCEPT ACPT-TIME-HOLD FROM TIME
-01461      MOVE ACPT-TIME     TO C150-LSTUPTIM
-01462         SKIP1
-01463      MOVE C150-U-COOPSENSHRS TO C150-COOPSENSHRS
-01464 *****MOVE ZEROS              TO C150-PCTSENSHRS
-01465      IF C145-BLDGSHARES GREATER THAN ZEROS
-01466          DIVIDE C150-U-COOPSENSHRS BY C145-BLDGSHARES
-01467          GIVING PCT-SEN-SHRS
-01468          MOVE   PCT-SEN-SHRS TO C150-PCTSENSHRS
-01469      ELSE
-01470         ADD +1 TO TUPD-RECS-REJ
-01471         MOVE UPDT-ERR-MSG27 TO DE-MSG
-01472         PERFORM 550-ERR-LINE-LISTING
-01473         WRITE UPD-ERR-REC FROM DET-LNE
-01474               AFTER ADVANCING 2
-01475         ADD +2 TO LINE-CNTE.
-01476         SKIP1
-01477      CALL 'CBLTDLI' USING REPL
-01478                           PI-PCB
-01479                           IO-AREA145-150
-01480                           LVL3-UNQUAL-SSA-PATH
-01481                           LVL4-UNQUAL-SSA
-01482      IF PI-DB-GOOD-STATUS
-01483         PERFORM 500-UPDT-LINE-LISTING
-01484         WRITE UPDATE-REP FROM DET-LN
-01485               AFTER ADVANCING 2
-01486         ADD +2 TO LINE-CNT
-01487         ADD +2 TO CIC-CNTR
-01488         ADD +1 TO TDET-SEGS-UPDT
-01489         IF CIC-CNTR GREATER CC-CICV-N
-01490             PERFORM 720-INQUIRE-CHECKPT
-01491         ELSE
-01492             NEXT SENTENCE
+01372         ADD +1 TO SUB
+01373         MOVE UPDT-ERR-MSG8 TO HOLD-ERRORS (SUB).
+01374      SKIP1
+01375      MOVE C150-U-QUALDTE TO WS-DATE2 VALIDATE-DATE
+01376      IF VALIDATE-DATE NUMERIC
+01377         AND
+01378           ((VAL-ALL-MTHS AND VAL-ALL-DAYS)
+01379             OR
+01380           (VAL-FEB  AND VAL-LEAP-DAYS AND VAL-LEAP-YRS)
+01381             OR
+01382           (VAL-4-MTHS AND VAL-4-DAYS)
+01383             OR
+01384           (VAL-OTHER-MTHS AND VAL-OTHER-DAYS))
+01385         CONTINUE
+01386      ELSE
+01387         ADD +1 TO SUB
+01388         MOVE UPDT-ERR-MSG10 TO HOLD-ERRORS (SUB).
+01389      SKIP1
+01390      IF (C150-U-MISRTNCD (10) = 49)
+01391         CONTINUE
+01392      ELSE
+01393         ADD +1 TO SUB
+01394         MOVE UPDT-ERR-MSG11 TO HOLD-ERRORS (SUB).
+01395      SKIP1
+01396      IF (C150-U-BATCH NUMERIC AND
+01397          C150-U-BATCH GREATER THAN ZERO)
+01398          CONTINUE
+01399      ELSE
+01400         ADD +1 TO SUB
+01401         MOVE UPDT-ERR-MSG12 TO HOLD-ERRORS (SUB).
+01402      SKIP1
+01403      IF ((C150-U-KEYTIME NUMERIC)
+01404            OR
+01405          (C150-U-KEYTIME EQUAL SPACES))
+01406          CONTINUE
+01407      ELSE
+01408         ADD +1 TO SUB
+01409         MOVE UPDT-ERR-MSG14 TO HOLD-ERRORS (SUB).
+01410      SKIP2
+01411  270-CHECK-D.
+01412      MOVE C150-U-DENIALDTE TO WS-DATE2 VALIDATE-DATE
+01413      IF VALIDATE-DATE  NUMERIC
+01414         AND
+01415           ((VAL-ALL-MTHS  AND VAL-ALL-DAYS )
+01416             OR
+01417           (VAL-FEB  AND VAL-LEAP-DAYS  AND VAL-LEAP-YRS )
+01418             OR
+01419           (VAL-4-MTHS  AND VAL-4-DAYS )
+01420             OR
+01421           (VAL-OTHER-MTHS  AND VAL-OTHER-DAYS ))
+01422         CONTINUE
+01423      ELSE
+01424         ADD +1 TO SUB
+01425         MOVE UPDT-ERR-MSG9 TO HOLD-ERRORS (SUB).
+01426      SKIP1
+01427      IF (C150-U-MISRTNCD (10) = 49)
+01428          CONTINUE
+01429      ELSE
+01430         ADD +1 TO SUB
+01431         MOVE UPDT-ERR-MSG11 TO HOLD-ERRORS (SUB).
+01432         SKIP1
+01433      IF ((C150-U-MISRTNCD (01) NOT EQUAL 00)     AND
+01434          (C150-U-MISRTNCD (01) NOT EQUAL 49))    OR
+01435         ((C150-U-MANRTNCD (01) NOT EQUAL 00)     AND
+01436          (C150-U-MANRTNCD (01) NOT EQUAL 49))
+01437           PERFORM 900-CHECK-MIS-CODES-DEN
+01438           PERFORM 910-CHECK-MAN-CODES-DEN
+01439      ELSE
+01440         ADD +1 TO SUB
+01441         MOVE UPDT-ERR-MSG21 TO HOLD-ERRORS (SUB).
+01442         SKIP1
+01443      IF (C150-U-BATCH NUMERIC AND
+01444          C150-U-BATCH GREATER THAN ZERO)
+01445          CONTINUE
+01446      ELSE
+01447         ADD +1 TO SUB
+01448         MOVE UPDT-ERR-MSG12 TO HOLD-ERRORS (SUB).
+01449         SKIP1
+01450      IF ((C150-U-KEYTIME NUMERIC)
+01451           OR
+01452          (C150-U-KEYTIME EQUAL SPACES))
+01453          CONTINUE
+01454      ELSE
+01455         ADD +1 TO SUB
+01456         MOVE UPDT-ERR-MSG14 TO HOLD-ERRORS (SUB).
+01457         SKIP3
+01458  280-CHECK-R.
+01459      MOVE C150-U-RTNDDTE   TO WS-DATE2 VALIDATE-DATE
+01460      IF VALIDATE-DATE  NUMERIC
+01461         AND
+01462           ((VAL-ALL-MTHS  AND VAL-ALL-DAYS )
+01463             OR
+01464           (VAL-FEB  AND VAL-LEAP-DAYS  AND VAL-LEAP-YRS )
+01465             OR
+01466           (VAL-4-MTHS  AND VAL-4-DAYS )
+01467             OR
+01468           (VAL-OTHER-MTHS  AND VAL-OTHER-DAYS ))
+01469         CONTINUE
+01470      ELSE
+01471         ADD +1 TO SUB
+01472         MOVE UPDT-ERR-MSG23 TO HOLD-ERRORS (SUB).
+01473      SKIP1
+01474      IF (C150-U-MISRTNCD (10) = 49)
+01475         CONTINUE
+01476      ELSE
+01477         ADD +1 TO SUB
+01478         MOVE UPDT-ERR-MSG11 TO HOLD-ERRORS (SUB).
+01479     SKIP1
+01480      IF ((C150-U-MISRTNCD (01) NOT EQUAL 00)     OR
+01481          (C150-U-MISRTNCD (01) NOT EQUAL 49)     OR
+01482          (C150-U-MANRTNCD (01) NOT EQUAL 00)     OR
+01483          (C150-U-MANRTNCD (01) NOT EQUAL 49))
+01484           PERFORM 900-CHECK-MIS-CODES-DEN
+01485           PERFORM 910-CHECK-MAN-CODES-DEN
+01486      ELSE
+01487         ADD +1 TO SUB
+01488         MOVE UPDT-ERR-MSG21 TO HOLD-ERRORS (SUB).
+01489     SKIP1
+01490      IF (C150-U-BATCH NUMERIC AND
+01491          C150-U-BATCH GREATER THAN ZERO)
+01492          CONTINUE
 01493      ELSE
-01494          PERFORM 800-DISPLAY-PI-PCB.
-01495      SKIP3
-01496  500-UPDT-LINE-LISTING.
-01497      IF LINE-CNT
-01498         GREATER THAN +55
-01499         PERFORM 570-UPDT-HEADING-RTN.
-01500      IF C150-U-SFSTAT = 'Q'
-01501         MOVE C150-U-QUALDTE TO DL-COOP-SHR
-01502      ELSE
-01503         MOVE C150-U-COOPSENSHRS TO DL-COOP-SHR.
-01504      MOVE AS-PROPERTY-NO TO WS-PROP
-01505      MOVE WS-PROP1      TO DL-PROP1
-01506      MOVE WS-PROP2      TO DL-PROP2
-01507      MOVE WS-PROP3      TO DL-PROP3
-01508      MOVE WS-PROP4      TO DL-PROP4
-01509      MOVE WS-PROP5      TO DL-PROP5
-01510      MOVE '-'  TO DL-DSH1 DL-DSH2 DL-DSH3 DL-DSH4
-01511      MOVE AS-PROCESS-YEAR TO DL-PC-YR
-01512      MOVE AS-TAX-YEAR   TO DL-TX-YR
-01513      MOVE AS-TAX-TYPE   TO DL-TX-TP
-01514      MOVE AS-RECORD-CODE TO DL-RC-CD
-01515      MOVE C150-U-BIRTHDTE TO DL-BIRTH-DTE
-01516      MOVE C150-U-SFSTAT TO DL-FZ-ST
-01517 *****MOVE C150-U-FSTAPPDTE TO DL-APPR-DTE
-01518      MOVE C150-U-QUALDTE TO DL-QUAL-DTE
-01519      MOVE C150-U-MISRTNCD (10) TO DL-RT-CD1
-01520      MOVE C150-U-BATCH  TO  DL-BATCH-NO
-01521      MOVE C150-U-ORIGDTE TO DL-ORIG-DTE
-01522      MOVE C150-U-KEYTIME TO DL-TIME-KEY
-01523      MOVE C150-U-ORIGEMPNO TO DL-ENT-EMPL.
-01524      MOVE C150-U-SFPCT     TO DL-SFPCT.
-01525      SKIP3
-01526  550-ERR-LINE-LISTING.
-01527      IF LINE-CNTE
-01528         GREATER THAN +55
-01529         PERFORM 600-ERR-HEADING-RTN.
-01530      IF C150-U-SFSTAT = 'Q'
-01531         MOVE C150-U-QUALDTE TO DE-COOP-SHR
-01532      ELSE
-01533         MOVE C150-U-COOPSENSHRS TO DE-COOP-SHR.
-01534      MOVE AS-PROPERTY-NO TO WS-PROP
-01535      MOVE WS-PROP1      TO DE-PROP1
-01536      MOVE WS-PROP2      TO DE-PROP2
-01537      MOVE WS-PROP3      TO DE-PROP3
-01538      MOVE WS-PROP4      TO DE-PROP4
-01539      MOVE WS-PROP5      TO DE-PROP5
-01540      MOVE '-'  TO DE-DSH1 DE-DSH2 DE-DSH3 DE-DSH4
-01541      MOVE AS-PROCESS-YEAR TO DE-PC-YR
-01542      MOVE AS-TAX-YEAR   TO DE-TX-YR
-01543      MOVE AS-TAX-TYPE   TO DE-TX-TP
-01544      MOVE AS-RECORD-CODE TO DE-RC-CD
-01545      MOVE C150-U-BIRTHDTE TO DE-BIRTH-DTE
-01546      MOVE C150-U-SFSTAT TO DE-FZ-ST
-01547 *****MOVE C150-U-FSTAPPDTE TO DE-APPR-DTE
-01548      MOVE C150-U-QUALDTE TO DE-QUAL-DTE
-01549      MOVE C150-U-MISRTNCD (10) TO DE-RT-CD1
-01550      MOVE C150-U-BATCH  TO  DE-BATCH-NO
-01551      MOVE C150-U-ORIGDTE TO DE-ORIG-DTE
-01552      MOVE C150-U-KEYTIME TO DE-TIME-KEY
-01553      MOVE C150-U-ORIGEMPNO TO DE-ENT-EMPL.
-01554      MOVE C150-U-SFPCT     TO DE-SFPCT.
-01555      SKIP3
-01556  570-UPDT-HEADING-RTN.
-01557      ADD +1 TO PAGE-CNT
-01558      MOVE PAGE-CNT TO H1-PAGE
-01559      WRITE UPDATE-REP  FROM HL-1 AFTER ADVANCING PAGE
-01560      WRITE UPDATE-REP  FROM HL-2 AFTER ADVANCING 2
-01561      WRITE UPDATE-REP  FROM HL-3 AFTER ADVANCING 2
-01562      WRITE UPDATE-REP  FROM HL-4 AFTER ADVANCING 1
-01563      MOVE +6 TO LINE-CNT.
-01564      SKIP2
-01565  600-ERR-HEADING-RTN.
-01566      ADD +1 TO PAGE-CNTE
-01567      MOVE PAGE-CNTE TO HE-PAGE
-01568      WRITE UPD-ERR-REC FROM HL-1E AFTER ADVANCING PAGE
-01569      WRITE UPD-ERR-REC FROM HL-2E AFTER ADVANCING 2
-01570      WRITE UPD-ERR-REC FROM HL-3E AFTER ADVANCING 2
-01571      WRITE UPD-ERR-REC FROM HL-4E AFTER ADVANCING 1
-01572      MOVE +6 TO LINE-CNTE.
-01573      SKIP2
-01574  650-READ-EDIT-CC.
-01575      PERFORM 670-READ-CARD-FILE
-01576      DISPLAY 'CONTROL CARD  '  CNTRL-CARD
-01577      IF NOT CC-EOF
-01578         PERFORM 690-CNTRL-EDIT
-01579      ELSE
-01580         DISPLAY 'CONTROL CARD IS MISSING'
-01581         MOVE 'Y' TO ERR-SW
-01582      END-IF.
-01583      SKIP2
-01584  670-READ-CARD-FILE.
-01585      READ CNTRL-FILE
-01586        AT END
-01587          MOVE 'Y' TO CC-EOF-SW.
-01588      SKIP2
-01589  690-CNTRL-EDIT.
-01590      IF CK-PT-CNTL-VAL EQUAL 'CICV'
-01591         IF CC-CICV NUMERIC AND
-01592            CC-CICV-N GREATER THAN ZERO
-01593            DISPLAY 'CONTROL CARD VALUES ARE: '
-01594            DISPLAY 'CHECK POINT CONTROL VALUE '
-01595                    CK-PT-CNTL-VAL
-01596            DISPLAY 'CICV NUMBER IS ' CC-CICV-N
-01597         ELSE
-01598             DISPLAY 'INVALID CONTROL CARD'
-01599             DISPLAY 'POS 1-4 MUST BE EQUAL TO CICV'
-01600             DISPLAY 'POS 5-8 MUST BE NUMERIC'
-01601             MOVE 16 TO RETURN-CODE
-01602         END-IF
-01603      ELSE
-01604          DISPLAY 'INVALID CONTROL CARD'
-01605          DISPLAY 'POS 1-4 MUST BE EQUAL TO CICV'
-01606          DISPLAY 'POS 5-8 MUST BE NUMERIC'
-01607          MOVE 16 TO RETURN-CODE
-01608      END-IF.
-01609      SKIP3
-01610  720-INQUIRE-CHECKPT.
-01611      IF CIC-CNTR GREATER CC-CICV-N
-01612         ADD +1 TO CKPT-ID
-01613         MOVE +0 TO CIC-CNTR
-01614         PERFORM 730-ISSUE-CHECKPT.
-01615      SKIP3
-01616  730-ISSUE-CHECKPT.
-01617      CALL 'CBLTDLI' USING CHKP
-01618                           IO-PCB
-01619                           CHECK-PT-ID
-01620      IF NOT IP-GOOD-STATUS
-01621         DISPLAY 'ERROR ON ISSUE OF CHECKPOINT'
-01622         PERFORM 820-DISPLAY-IO-PCB
-01623      END-IF.
-01624      SKIP3
-01625  800-DISPLAY-PI-PCB.
-01626      SKIP1
-01627      MOVE 'N' TO ERR-SW
-01628      MOVE 16  TO RETURN-CODE
-01629      SKIP1
-01630      DISPLAY 'THE DBD NAME IS                        '
-01631        PI-DBD-NAME
-01632      DISPLAY 'THE SEGMENT LEVEL IS                   '
-01633        PI-SEGMENT-LVL
-01634      DISPLAY 'THE STATUS CODE IS                     '
-01635        PI-STATUS-CODE
-01636      DISPLAY 'THE PROCESSING OPTIONS ARE             '
-01637        PI-PROC-OPT
-01638      DISPLAY 'THE SEGMENT NAME IS                    '
-01639        PI-NAME-FDBK
-01640      DISPLAY 'THE LENGTH OF THE KEY FEEDBACK AREA IS '
-01641        PI-KEY-FDBK-LNG
-01642      DISPLAY 'THE NUMBER OF SENSITIVE SEGMENTS IS    ' PI-SEN-SEG
-01643      DISPLAY 'THE KEY-FEEDBACK AREA IS               '
-01644      PI-PROP-NO  PI-ASS-KEY  PI-MSTR-KEY PI-DET-KEY
-01645      PERFORM 830-ISSUE-ROLL.
-01646      SKIP3
-01647  820-DISPLAY-IO-PCB.
-01648      SKIP1
-01649      MOVE 'N' TO ERR-SW
-01650      MOVE 16  TO RETURN-CODE
-01651      SKIP1
-01652      DISPLAY 'THE LOGICAL TERMINAL NAME IS           '
-01653        IP-TERM-NAME
-01654      DISPLAY 'THE STATUS CODE IS                     '
-01655        IP-STATUS-CODE
-01656      DISPLAY 'THE CURRENT DATE AND TIME ARE          '
-01657        IP-CURR-DATE-TIME.
-01658      DISPLAY 'THE INPUT MESSAGE SEQUENCE NUMBER IS   '
-01659        IP-MSG-SEQ-NO.
-01660      DISPLAY 'THE MSG OUTPUT DESCRIPTOR NAME IS      '
-01661        IP-MSG-OUT-DES-NAME.
-01662      DISPLAY 'THE USER ID IS                         '
-01663        IP-USER-ID.
-01664      PERFORM 830-ISSUE-ROLL.
-01665      SKIP3
-01666  830-ISSUE-ROLL.
-01667      CALL 'CBLTDLI' USING ROLL.
-01668      SKIP3
-01669  900-CHECK-MIS-CODES-DEN.
-01670      SKIP1
-01671      IF (C150-U-MISRTNCD (01) NOT EQUAL  49 OR
-01672         C150-U-MISRTNCD (01) NOT EQUAL  00)
-01673         MOVE     'RC'             TO   DT-TYPE-CODE
-01674         MOVE C150-U-MISRTNCD (01) TO   DT-ENTRY-CODE
-01675         PERFORM 950-READ-MSG-TABLE
-01676         IF RECORD-FOUND
-01677            MOVE     DT-TC2       TO  DL-RT-CD2
-01678         ELSE
-01679            ADD +1 TO SUB
-01680            MOVE C150-U-MISRTNCD (01) TO DE-RT-CD2
-01681            MOVE UPDT-ERR-MSG22 TO HOLD-ERRORS (SUB)
-01682         END-IF
-01683      END-IF.
-01684      SKIP3
-01685  910-CHECK-MAN-CODES-DEN.
-01686      IF C150-U-MANRTNCD (01) NOT EQUAL  49 OR
-01687         C150-U-MANRTNCD (01) NOT EQUAL  00
-01688         MOVE     'RC'           TO   DT-TYPE-CODE
-01689         MOVE C150-U-MANRTNCD (01) TO   DT-ENTRY-CODE
-01690         PERFORM 950-READ-MSG-TABLE
-01691         IF RECORD-FOUND
-01692            MOVE     DT-TC2       TO  DL-RT-CD2
-01693         ELSE
-01694            ADD +1 TO SUB
-01695            MOVE C150-U-MANRTNCD (01) TO DE-RT-CD2
-01696            MOVE UPDT-ERR-MSG22 TO HOLD-ERRORS (SUB)
-01697         END-IF
-01698      END-IF.
-01699       SKIP3
-01700  950-READ-MSG-TABLE.
-01701      READ MSGTBL-FILE
-01702      IF NORMAL-STATUS
-01703         CONTINUE
-01704      ELSE
-01705         IF RECORD-NOTFND
-01706            NEXT SENTENCE
-01707         ELSE
-01708            DISPLAY 'INVALID READ OF MSG TABLE  FILE'
-01709            DISPLAY '      FILE  STATUS     ' FILE-STATUS
-01710            DISPLAY '      FILE  RETURN     ' VSAM-RETURN
-01711            DISPLAY '      FILE  FUNCTION   ' VSAM-FUNCTION
-01712            DISPLAY '      FILE  FEEDBACK   ' VSAM-FEEDBACK
-01713            MOVE 16 TO RETURN-CODE
-01714         END-IF
-01715      END-IF.
+01494         ADD +1 TO SUB
+01495         MOVE UPDT-ERR-MSG12 TO HOLD-ERRORS (SUB).
+01496     SKIP1
+01497      IF ((C150-U-KEYTIME NUMERIC)
+01498           OR
+01499          (C150-U-KEYTIME EQUAL SPACES))
+01500          CONTINUE
+01501      ELSE
+01502         ADD +1 TO SUB
+01503         MOVE UPDT-ERR-MSG14 TO HOLD-ERRORS (SUB).
+01504     SKIP3
+01505  290-CHECK-M.
+01506      SKIP1
+01507      IF (C150-U-COOPSENSHRS NUMERIC AND
+01508          C150-U-COOPSENSHRS GREATER THAN ZEROS)
+01509          CONTINUE
+01510      ELSE
+01511         ADD +1 TO SUB
+01512         MOVE UPDT-ERR-MSG26 TO HOLD-ERRORS (SUB).
+01513     SKIP3
+01514  300-GET-REPL-DET-SEG.
+01515      SKIP1
+01516      MOVE AS-PROPERTY-NO  TO CU-PROP
+01517      MOVE AS-PROCESS-YEAR TO CU-PROCYR
+01518      MOVE AS-TAX-YEAR     TO CU-TXYR
+01519      MOVE AS-TAX-TYPE     TO CU-TXTYP
+01520 *****MOVE AS-RECORD-CODE  TO CU-RECCD
+01521      MOVE C150-U-BIRTHDTE TO CU-BIRTH
+01522      SKIP1
+01523      MOVE CU-PROP-R TO LVL1-ARG
+01524      MOVE CU-PROCYR TO LVL2-PROCYR
+01525      MOVE CU-TXYR   TO LVL2-TXYR
+01526      MOVE CU-TXTYP  TO LVL2-TXTYP
+01527      MOVE CU-BIRTH  TO LVL4-ARG
+01528      SKIP1
+01529      CALL 'CBLTDLI' USING GHU
+01530                           PI-PCB
+01531                           IO-AREA145-150
+01532                           LVL1-QUAL-SSA
+01533                           LVL2-QUAL-SSA
+01534                           LVL3-UNQUAL-SSA-PATH
+01535                           LVL4-QUAL-SSA
+01536      IF PI-DB-GOOD-STATUS
+01537         IF ((C150-SFSTAT = 'Q')  AND
+01538            (C150-U-SFSTAT = 'R' OR
+01539             C150-U-SFSTAT = 'D'))
+01540             MOVE SPACES TO DET-LNE
+01541             ADD +1 TO TUPD-RECS-REJ
+01542             MOVE UPDT-ERR-MSG24 TO DE-MSG
+01543             PERFORM 255-TALLY-REASON-RTN
+01544             PERFORM 550-ERR-LINE-LISTING
+01545             WRITE UPD-ERR-REC FROM DET-LNE
+01546                   AFTER ADVANCING 2
+01547             ADD +2 TO LINE-CNTE
+01548         ELSE
+01549            IF ((C150-SFSTAT = 'D')  AND
+01550               (C150-U-SFSTAT = 'Q' OR
+01551                C150-U-SFSTAT = 'R'))
+01552                MOVE SPACES TO DET-LNE
+01553                ADD +1 TO TUPD-RECS-REJ
+01554                MOVE UPDT-ERR-MSG25 TO DE-MSG
+01555                PERFORM 255-TALLY-REASON-RTN
+01556                PERFORM 550-ERR-LINE-LISTING
+01557                WRITE UPD-ERR-REC FROM DET-LNE
+01558                      AFTER ADVANCING 2
+01559                ADD +2 TO LINE-CNTE
+01560            ELSE
+01561               IF (C150-U-SFSTAT = 'Q' OR
+01562                   C150-U-SFSTAT = 'D' OR
+01563                   C150-U-SFSTAT = 'R')
+01564                   PERFORM 350-REPL-DETL-SEGMENT
+01565               ELSE
+01566                  IF (C150-U-SFSTAT = 'M')
+01567                      PERFORM 400-M-REPL-DETL-SEGMENT
+01568                  ELSE
+01569                     NEXT SENTENCE
+01570      ELSE
+01571         IF PI-SEG-NOTFND
+01572            IF PI-SEGMENT-LVL = '00'
+01573               MOVE SPACES TO DET-LNE
+01574               ADD +1 TO TUPD-RECS-REJ
+01575               MOVE UPDT-ERR-MSG16 TO DE-MSG
+01576               PERFORM 255-TALLY-REASON-RTN
+01577               PERFORM 550-ERR-LINE-LISTING
+01578               WRITE UPD-ERR-REC FROM DET-LNE
+01579                     AFTER ADVANCING 2
+01580               ADD +2 TO LINE-CNTE
+01581            ELSE
+01582               IF PI-DB-1ST-SEG-LEVEL
+01583                  MOVE SPACES TO DET-LNE
+01584                  ADD +1 TO TUPD-RECS-REJ
+01585                  MOVE UPDT-ERR-MSG17 TO DE-MSG
+01586                  PERFORM 255-TALLY-REASON-RTN
+01587                  PERFORM 550-ERR-LINE-LISTING
+01588                  WRITE UPD-ERR-REC FROM DET-LNE
+01589                        AFTER ADVANCING 2
+01590                  ADD +2 TO LINE-CNTE
+01591               ELSE
+01592                  IF PI-DB-2ND-SEG-LEVEL
+01593                     MOVE SPACES TO DET-LNE
+01594                     ADD +1 TO TUPD-RECS-REJ
+01595                     MOVE UPDT-ERR-MSG18 TO DE-MSG
+01596                     PERFORM 255-TALLY-REASON-RTN
+01597                     PERFORM 550-ERR-LINE-LISTING
+01598                     WRITE UPD-ERR-REC FROM DET-LNE
+01599                           AFTER ADVANCING 2
+01600                     ADD +2 TO LINE-CNTE
+01601                  ELSE
+01602                     MOVE SPACES TO DET-LNE
+01603                     ADD +1 TO TUPD-RECS-REJ
+01604                     MOVE UPDT-ERR-MSG19 TO DE-MSG
+01605                     PERFORM 255-TALLY-REASON-RTN
+01606                     PERFORM 550-ERR-LINE-LISTING
+01607                     WRITE UPD-ERR-REC FROM DET-LNE
+01608                           AFTER ADVANCING 2
+01609                     ADD +2 TO LINE-CNTE
+01610         ELSE
+01611             PERFORM 800-DISPLAY-PI-PCB.
+01612      SKIP3
+01613  350-REPL-DETL-SEGMENT.
+01614      MOVE C150-U-SFSTAT    TO C150-SFSTAT
+01615      MOVE C150-U-MISRTNCODES TO C150-MISRTNCODES
+01616      MOVE C150-U-BATCH       TO C150-BATCH
+01617      MOVE C150-U-ORIGDTE     TO C150-ORIGDTE
+01618      MOVE C150-U-KEYTIME     TO C150-KEYTIME
+01619      MOVE C150-U-ORIGEMPNO   TO C150-ORIGEMPNO
+01620      MOVE 'ASHMA828'         TO C150-LSTUPID
+01621      ACCEPT ACPT-DATE   FROM DATE
+01622      MOVE ACPT-MO       TO WS-MM
+01623      MOVE ACPT-DA       TO WS-DD
+01624      MOVE ACPT-YR       TO WS-YY
+01625      MOVE 20            TO WS-CC
+01626      MOVE WS-DATE       TO C150-LSTUPDTE
+01627      ACCEPT ACPT-TIME-HOLD FROM TIME
+01628      MOVE ACPT-TIME     TO C150-LSTUPTIM
+01629      IF C150-U-SFSTAT = 'Q'
+01630          MOVE C150-U-FSTAPPDTE TO C150-FSTAPPDTE
+01631          MOVE C150-U-QUALDTE TO C150-QUALDTE.
+01632      IF C150-U-SFSTAT = 'D'
+01633          MOVE C150-U-DENIALDTE TO C150-DENIALDTE.
+01634      IF C150-U-SFPCT = (10 OR 08 OR 06 OR 04 OR 02)
+01635          MOVE C150-U-SFPCT     TO C150-SFPCT.
+01636         SKIP1
+01637      CALL 'CBLTDLI' USING REPL
+01638                           PI-PCB
+01639                           IO-AREA145-150
+01640                           LVL3-UNQUAL-SSA-PATH
+01641                           LVL4-UNQUAL-SSA
+01642      IF PI-DB-GOOD-STATUS
+01643         PERFORM 500-UPDT-LINE-LISTING
+01644         WRITE UPDATE-REP FROM DET-LN AFTER ADVANCING 2
+01645         ADD +2 TO LINE-CNT
+01646         ADD +2 TO CIC-CNTR
+01647         ADD +1 TO TDET-SEGS-UPDT
+01648         IF CIC-CNTR GREATER CC-CICV-N
+01649             PERFORM 720-INQUIRE-CHECKPT
+01650         ELSE
+01651             NEXT SENTENCE
+01652      ELSE
+01653          PERFORM 800-DISPLAY-PI-PCB.
+01654      SKIP3
+01655  400-M-REPL-DETL-SEGMENT.
+01656      MOVE 'ASHMA828'         TO C150-LSTUPID
+01657      ACCEPT ACPT-DATE   FROM DATE
+01658      MOVE ACPT-MO       TO WS-MM
+01659      MOVE ACPT-DA       TO WS-DD
+01660      MOVE ACPT-YR       TO WS-YY
+01661      MOVE 20            TO WS-CC
+01662      MOVE WS-DATE       TO C150-LSTUPDTE
+01663      ACCEPT ACPT-TIME-HOLD FROM TIME
+01664      MOVE ACPT-TIME     TO C150-LSTUPTIM
+01665         SKIP1
+01666A     IF WS-FIRST-BLDG
+01667B         MOVE 'N'          TO WS-FIRST-BLDG-SW
+01668C         MOVE C145-KEYPCL  TO WS-HOLD-BLDG-KEYPCL
+01669D     ELSE
+01670E         IF C145-KEYPCL NOT EQUAL WS-HOLD-BLDG-KEYPCL
+01671F             PERFORM 420-BLDG-PCT-FOOTING-RTN
+01672G             MOVE C145-KEYPCL TO WS-HOLD-BLDG-KEYPCL
+01673H         END-IF
+01674I     END-IF.
+01675      MOVE C150-U-COOPSENSHRS TO C150-COOPSENSHRS
+01676 *****MOVE ZEROS              TO C150-PCTSENSHRS
+01677      IF C145-BLDGSHARES GREATER THAN ZEROS
+01678A         IF C150-U-COOPSENSHRS GREATER THAN C145-BLDGSHARES
+01679B             ADD +1 TO TUPD-RECS-REJ
+01680C             MOVE UPDT-ERR-MSG30 TO DE-MSG
+01681D             PERFORM 255-TALLY-REASON-RTN
+01682E             PERFORM 550-ERR-LINE-LISTING
+01683F             WRITE UPD-ERR-REC FROM DET-LNE
+01684G                   AFTER ADVANCING 2
+01685H             ADD +2 TO LINE-CNTE
+01686I         ELSE
+01687          DIVIDE C150-U-COOPSENSHRS BY C145-BLDGSHARES
+01688          GIVING PCT-SEN-SHRS
+01689A             MOVE   PCT-SEN-SHRS TO C150-PCTSENSHRS
+01690A             ADD    PCT-SEN-SHRS TO WS-BLDG-PCT-CTR
+01691B         END-IF
+01692      ELSE
+01693         ADD +1 TO TUPD-RECS-REJ
+01694         MOVE UPDT-ERR-MSG27 TO DE-MSG
+01695         PERFORM 255-TALLY-REASON-RTN
+01696         PERFORM 550-ERR-LINE-LISTING
+01697         WRITE UPD-ERR-REC FROM DET-LNE
+01698               AFTER ADVANCING 2
+01699         ADD +2 TO LINE-CNTE.
+01700         SKIP1
+01701      CALL 'CBLTDLI' USING REPL
+01702                           PI-PCB
+01703                           IO-AREA145-150
+01704                           LVL3-UNQUAL-SSA-PATH
+01705                           LVL4-UNQUAL-SSA
+01706      IF PI-DB-GOOD-STATUS
+01707         PERFORM 500-UPDT-LINE-LISTING
+01708         WRITE UPDATE-REP FROM DET-LN
+01709               AFTER ADVANCING 2
+01710         ADD +2 TO LINE-CNT
+01711         ADD +2 TO CIC-CNTR
+01712         ADD +1 TO TDET-SEGS-UPDT
+01713         IF CIC-CNTR GREATER CC-CICV-N
+01714             PERFORM 720-INQUIRE-CHECKPT
+01715         ELSE
+01716             NEXT SENTENCE
+01717      ELSE
+01718          PERFORM 800-DISPLAY-PI-PCB.
+01719      SKIP3
+01720A*****************************************************************
+01721B* 420-BLDG-PCT-FOOTING-RTN - CALLED ON A C145-KEYPCL BUILDING-KEY
+01722C*                            BREAK (AND ONCE MORE AT END OF FILE)
+01723D*                            TO FOOT THE SENIOR-SHARE PERCENTAGES
+01724E*                            ACCUMULATED ACROSS ALL M-STATUS UNITS
+01725F*                            OF THE BUILDING JUST LEFT AGAINST 100%
+01726G*****************************************************************
+01727H 420-BLDG-PCT-FOOTING-RTN.
+01728I     IF WS-BLDG-PCT-CTR LESS THAN .995000
+01729J        OR WS-BLDG-PCT-CTR GREATER THAN 1.005000
+01730K         ADD +1 TO TUPD-RECS-REJ
+01731L         MOVE UPDT-ERR-MSG31 TO DE-MSG
+01732M         PERFORM 255-TALLY-REASON-RTN
+01733N         PERFORM 550-ERR-LINE-LISTING
+01734O         WRITE UPD-ERR-REC FROM DET-LNE
+01735P               AFTER ADVANCING 2
+01736Q         ADD +2 TO LINE-CNTE
+01737R     END-IF
+01738S     MOVE ZEROS TO WS-BLDG-PCT-CTR.
+01739T     SKIP1
+01740  500-UPDT-LINE-LISTING.
+01741      IF LINE-CNT
+01742         GREATER THAN +55
+01743         PERFORM 570-UPDT-HEADING-RTN.
+01744      IF C150-U-SFSTAT = 'Q'
+01745         MOVE C150-U-QUALDTE TO DL-COOP-SHR
+01746      ELSE
+01747         MOVE C150-U-COOPSENSHRS TO DL-COOP-SHR.
+01748      MOVE AS-PROPERTY-NO TO WS-PROP
+01749      MOVE WS-PROP1      TO DL-PROP1
+01750      MOVE WS-PROP2      TO DL-PROP2
+01751      MOVE WS-PROP3      TO DL-PROP3
+01752      MOVE WS-PROP4      TO DL-PROP4
+01753      MOVE WS-PROP5      TO DL-PROP5
+01754      MOVE '-'  TO DL-DSH1 DL-DSH2 DL-DSH3 DL-DSH4
+01755      MOVE AS-PROCESS-YEAR TO DL-PC-YR
+01756      MOVE AS-TAX-YEAR   TO DL-TX-YR
+01757      MOVE AS-TAX-TYPE   TO DL-TX-TP
+01758      MOVE AS-RECORD-CODE TO DL-RC-CD
+01759      MOVE C150-U-BIRTHDTE TO DL-BIRTH-DTE
+01760      MOVE C150-U-SFSTAT TO DL-FZ-ST
+01761 *****MOVE C150-U-FSTAPPDTE TO DL-APPR-DTE
+01762      MOVE C150-U-QUALDTE TO DL-QUAL-DTE
+01763      MOVE C150-U-MISRTNCD (10) TO DL-RT-CD1
+01764      MOVE C150-U-BATCH  TO  DL-BATCH-NO
+01765      MOVE C150-U-ORIGDTE TO DL-ORIG-DTE
+01766      MOVE C150-U-KEYTIME TO DL-TIME-KEY
+01767      MOVE C150-U-ORIGEMPNO TO DL-ENT-EMPL.
+01768      MOVE C150-U-SFPCT     TO DL-SFPCT.
+01769      SKIP3
+01770  550-ERR-LINE-LISTING.
+01771      IF LINE-CNTE
+01772         GREATER THAN +55
+01773         PERFORM 600-ERR-HEADING-RTN.
+01774      IF C150-U-SFSTAT = 'Q'
+01775         MOVE C150-U-QUALDTE TO DE-COOP-SHR
+01776      ELSE
+01777         MOVE C150-U-COOPSENSHRS TO DE-COOP-SHR.
+01778      MOVE AS-PROPERTY-NO TO WS-PROP
+01779      MOVE WS-PROP1      TO DE-PROP1
+01780      MOVE WS-PROP2      TO DE-PROP2
+01781      MOVE WS-PROP3      TO DE-PROP3
+01782      MOVE WS-PROP4      TO DE-PROP4
+01783      MOVE WS-PROP5      TO DE-PROP5
+01784      MOVE '-'  TO DE-DSH1 DE-DSH2 DE-DSH3 DE-DSH4
+01785      MOVE AS-PROCESS-YEAR TO DE-PC-YR
+01786      MOVE AS-TAX-YEAR   TO DE-TX-YR
+01787      MOVE AS-TAX-TYPE   TO DE-TX-TP
+01788      MOVE AS-RECORD-CODE TO DE-RC-CD
+01789      MOVE C150-U-BIRTHDTE TO DE-BIRTH-DTE
+01790      MOVE C150-U-SFSTAT TO DE-FZ-ST
+01791 *****MOVE C150-U-FSTAPPDTE TO DE-APPR-DTE
+01792      MOVE C150-U-QUALDTE TO DE-QUAL-DTE
+01793      MOVE C150-U-MISRTNCD (10) TO DE-RT-CD1
+01794      MOVE C150-U-BATCH  TO  DE-BATCH-NO
+01795      MOVE C150-U-ORIGDTE TO DE-ORIG-DTE
+01796      MOVE C150-U-KEYTIME TO DE-TIME-KEY
+01797      MOVE C150-U-ORIGEMPNO TO DE-ENT-EMPL.
+01798      MOVE C150-U-SFPCT     TO DE-SFPCT.
+01799      SKIP3
+01800  570-UPDT-HEADING-RTN.
+01801      ADD +1 TO PAGE-CNT
+01802      MOVE PAGE-CNT TO H1-PAGE
+01803      WRITE UPDATE-REP  FROM HL-1 AFTER ADVANCING PAGE
+01804      WRITE UPDATE-REP  FROM HL-2 AFTER ADVANCING 2
+01805      WRITE UPDATE-REP  FROM HL-3 AFTER ADVANCING 2
+01806      WRITE UPDATE-REP  FROM HL-4 AFTER ADVANCING 1
+01807      MOVE +6 TO LINE-CNT.
+01808      SKIP2
+01809  600-ERR-HEADING-RTN.
+01810      ADD +1 TO PAGE-CNTE
+01811      MOVE PAGE-CNTE TO HE-PAGE
+01812      WRITE UPD-ERR-REC FROM HL-1E AFTER ADVANCING PAGE
+01813      WRITE UPD-ERR-REC FROM HL-2E AFTER ADVANCING 2
+01814      WRITE UPD-ERR-REC FROM HL-3E AFTER ADVANCING 2
+01815      WRITE UPD-ERR-REC FROM HL-4E AFTER ADVANCING 1
+01816      MOVE +6 TO LINE-CNTE.
+01817      SKIP2
+01818  610-ERR-REASON-SUMMARY-RTN.
+01819      PERFORM 600-ERR-HEADING-RTN
+01820      WRITE UPD-ERR-REC FROM REASON-HDG-LN AFTER ADVANCING 2
+01821      MOVE 1 TO SUB-RC
+01822      PERFORM 620-PRINT-REASON-RTN
+01823         UNTIL SUB-RC GREATER THAN 31.
+01824      SKIP1
+01825  620-PRINT-REASON-RTN.
+01826      IF REASON-CTR (SUB-RC) GREATER THAN ZERO
+01827         MOVE REASON-CTR (SUB-RC) TO TL-TOT
+01828         MOVE UPDT-ERR (SUB-RC)   TO TL-MSG
+01829         WRITE UPD-ERR-REC FROM TOT-LN AFTER ADVANCING 1
+01830         ADD +1 TO LINE-CNTE
+01831      END-IF
+01832      ADD 1 TO SUB-RC.
+01833      SKIP2
+01834A 630-LOAD-VOL-HIST-RTN.
+01835B     OPEN INPUT VOL-HIST-FILE
+01836C     PERFORM 635-READ-VOL-HIST-RTN UNTIL VH-EOF
+01837D     CLOSE VOL-HIST-FILE.
+01838E     SKIP1
+01839F 635-READ-VOL-HIST-RTN.
+01840G     READ VOL-HIST-FILE
+01841H       AT END
+01842I         MOVE 'Y' TO VH-EOF-SW
+01843J       NOT AT END
+01844K         IF VH-ENTRY-CTR LESS THAN 30
+01845L            ADD +1 TO VH-ENTRY-CTR
+01846M            MOVE VH-RUN-DATE   TO VH-T-DATE   (VH-ENTRY-CTR)
+01847N            MOVE VH-RUN-VOLUME TO VH-T-VOLUME (VH-ENTRY-CTR)
+01848O            ADD VH-RUN-VOLUME  TO VH-TOTAL-VOL
+01849P         END-IF
+01850Q     END-READ.
+01851R     SKIP2
+01852S 640-VOLUME-CHECK-RTN.
+01853T     IF LINE-CNT GREATER THAN +55
+01854U        PERFORM 570-UPDT-HEADING-RTN
+01855V     END-IF
+01856W     WRITE UPDATE-REP FROM VOL-HDG-LN AFTER ADVANCING 3
+01857X     ADD +2 TO LINE-CNT
+01858Y     IF VH-ENTRY-CTR GREATER THAN ZERO
+01859Z        COMPUTE VH-AVG-VOL = VH-TOTAL-VOL / VH-ENTRY-CTR
+01860A        MOVE TDET-SEGS-UPDT TO VL-TODAY
+01861B        WRITE UPDATE-REP FROM VOL-DET-LN1 AFTER ADVANCING 2
+01862C        MOVE VH-AVG-VOL TO VL-AVG
+01863D        WRITE UPDATE-REP FROM VOL-DET-LN2 AFTER ADVANCING 1
+01864E        ADD +3 TO LINE-CNT
+01865F        IF TDET-SEGS-UPDT GREATER THAN (VH-AVG-VOL * 3)
+01866G           MOVE 'Y' TO VH-ALERT-SW
+01867H        END-IF
+01868I        IF VH-AVG-VOL GREATER THAN ZERO AND
+01869J           (TDET-SEGS-UPDT * 3) LESS THAN VH-AVG-VOL
+01870K           MOVE 'Y' TO VH-ALERT-SW
+01871L        END-IF
+01872M        IF VH-VOLUME-ALERT
+01873N           WRITE UPDATE-REP FROM VOL-ALERT-LN AFTER ADVANCING 2
+01874O           ADD +1 TO LINE-CNT
+01875P           DISPLAY '*** UPDATE VOLUME ALERT ***'
+01876Q           DISPLAY '    TODAYS UPDATE COUNT ' TDET-SEGS-UPDT
+01877R           DISPLAY '    30-RUN AVERAGE      ' VH-AVG-VOL
+01878S        END-IF
+01879T     ELSE
+01880U        WRITE UPDATE-REP FROM VOL-NOHIST-LN AFTER ADVANCING 2
+01881V        ADD +1 TO LINE-CNT
+01882W     END-IF.
+01883X     SKIP2
+01884Y 645-WRITE-VOL-HIST-RTN.
+01885Z     IF VH-ENTRY-CTR EQUAL 30
+01886A        PERFORM 646-SHIFT-VOL-HIST-RTN
+01887B           VARYING VH-SUB FROM 1 BY 1
+01888C           UNTIL VH-SUB GREATER THAN 29
+01889D     ELSE
+01890E        ADD +1 TO VH-ENTRY-CTR
+01891F     END-IF
+01892G     MOVE VH-RUN-CCYYMMDD TO VH-T-DATE   (VH-ENTRY-CTR)
+01893H     MOVE TDET-SEGS-UPDT  TO VH-T-VOLUME (VH-ENTRY-CTR)
+01894I     OPEN OUTPUT VOL-HIST-FILE
+01895J     PERFORM 647-WRITE-VOL-HIST-ENTRY-RTN
+01896K        VARYING VH-SUB FROM 1 BY 1
+01897L        UNTIL VH-SUB GREATER THAN VH-ENTRY-CTR
+01898M     CLOSE VOL-HIST-FILE.
+01899N     SKIP1
+01900O 646-SHIFT-VOL-HIST-RTN.
+01901P     MOVE VH-T-DATE   (VH-SUB + 1) TO VH-T-DATE   (VH-SUB)
+01902Q     MOVE VH-T-VOLUME (VH-SUB + 1) TO VH-T-VOLUME (VH-SUB).
+01903R     SKIP1
+01904S 647-WRITE-VOL-HIST-ENTRY-RTN.
+01905T     MOVE VH-T-DATE   (VH-SUB) TO VH-RUN-DATE
+01906U     MOVE VH-T-VOLUME (VH-SUB) TO VH-RUN-VOLUME
+01907V     WRITE VOL-HIST-REC.
+01908W     SKIP2
+01909  650-READ-EDIT-CC.
+01910      PERFORM 670-READ-CARD-FILE
+01911      DISPLAY 'CONTROL CARD  '  CNTRL-CARD
+01912      IF NOT CC-EOF
+01913         PERFORM 690-CNTRL-EDIT
+01914      ELSE
+01915         DISPLAY 'CONTROL CARD IS MISSING'
+01916         MOVE 'Y' TO ERR-SW
+01917      END-IF.
+01918      SKIP2
+01919  670-READ-CARD-FILE.
+01920      READ CNTRL-FILE
+01921        AT END
+01922          MOVE 'Y' TO CC-EOF-SW.
+01923      SKIP2
+01924  690-CNTRL-EDIT.
+01925      IF CK-PT-CNTL-VAL EQUAL 'CICV'
+01926         IF CC-CICV NUMERIC AND
+01927            CC-CICV-N GREATER THAN ZERO
+01928            DISPLAY 'CONTROL CARD VALUES ARE: '
+01929            DISPLAY 'CHECK POINT CONTROL VALUE '
+01930                    CK-PT-CNTL-VAL
+01931            DISPLAY 'CICV NUMBER IS ' CC-CICV-N
+01932         ELSE
+01933             DISPLAY 'INVALID CONTROL CARD'
+01934             DISPLAY 'POS 1-4 MUST BE EQUAL TO CICV'
+01935             DISPLAY 'POS 5-8 MUST BE NUMERIC'
+01936             MOVE 16 TO RETURN-CODE
+01937         END-IF
+01938      ELSE
+01939          DISPLAY 'INVALID CONTROL CARD'
+01940          DISPLAY 'POS 1-4 MUST BE EQUAL TO CICV'
+01941          DISPLAY 'POS 5-8 MUST BE NUMERIC'
+01942          MOVE 16 TO RETURN-CODE
+01943      END-IF.
+01944      SKIP3
+01945  720-INQUIRE-CHECKPT.
+01946      IF CIC-CNTR GREATER CC-CICV-N
+01947         ADD +1 TO CKPT-ID
+01948         MOVE +0 TO CIC-CNTR
+01949         PERFORM 730-ISSUE-CHECKPT.
+01950      SKIP3
+01951  730-ISSUE-CHECKPT.
+01952      CALL 'CBLTDLI' USING CHKP
+01953                           IO-PCB
+01954                           CHECK-PT-ID
+01955      IF NOT IP-GOOD-STATUS
+01956         DISPLAY 'ERROR ON ISSUE OF CHECKPOINT'
+01957         PERFORM 820-DISPLAY-IO-PCB
+01958      END-IF.
+01959      SKIP3
+01960  800-DISPLAY-PI-PCB.
+01961      SKIP1
+01962      MOVE 'N' TO ERR-SW
+01963      MOVE 16  TO RETURN-CODE
+01964      SKIP1
+01965      DISPLAY 'THE DBD NAME IS                        '
+01966        PI-DBD-NAME
+01967      DISPLAY 'THE SEGMENT LEVEL IS                   '
+01968        PI-SEGMENT-LVL
+01969      DISPLAY 'THE STATUS CODE IS                     '
+01970        PI-STATUS-CODE
+01971      DISPLAY 'THE PROCESSING OPTIONS ARE             '
+01972        PI-PROC-OPT
+01973      DISPLAY 'THE SEGMENT NAME IS                    '
+01974        PI-NAME-FDBK
+01975      DISPLAY 'THE LENGTH OF THE KEY FEEDBACK AREA IS '
+01976        PI-KEY-FDBK-LNG
+01977      DISPLAY 'THE NUMBER OF SENSITIVE SEGMENTS IS    ' PI-SEN-SEG
+01978      DISPLAY 'THE KEY-FEEDBACK AREA IS               '
+01979      PI-PROP-NO  PI-ASS-KEY  PI-MSTR-KEY PI-DET-KEY
+01980      PERFORM 830-ISSUE-ROLL.
+01981      SKIP3
+01982  820-DISPLAY-IO-PCB.
+01983      SKIP1
+01984      MOVE 'N' TO ERR-SW
+01985      MOVE 16  TO RETURN-CODE
+01986      SKIP1
+01987      DISPLAY 'THE LOGICAL TERMINAL NAME IS           '
+01988        IP-TERM-NAME
+01989      DISPLAY 'THE STATUS CODE IS                     '
+01990        IP-STATUS-CODE
+01991      DISPLAY 'THE CURRENT DATE AND TIME ARE          '
+01992        IP-CURR-DATE-TIME.
+01993      DISPLAY 'THE INPUT MESSAGE SEQUENCE NUMBER IS   '
+01994        IP-MSG-SEQ-NO.
+01995      DISPLAY 'THE MSG OUTPUT DESCRIPTOR NAME IS      '
+01996        IP-MSG-OUT-DES-NAME.
+01997      DISPLAY 'THE USER ID IS                         '
+01998        IP-USER-ID.
+01999      PERFORM 830-ISSUE-ROLL.
+02000      SKIP3
+02001  830-ISSUE-ROLL.
+02002      CALL 'CBLTDLI' USING ROLL.
+02003      SKIP3
+02004  900-CHECK-MIS-CODES-DEN.
+02005      SKIP1
+02006      IF (C150-U-MISRTNCD (01) NOT EQUAL  49 OR
+02007         C150-U-MISRTNCD (01) NOT EQUAL  00)
+02008         MOVE     'RC'             TO   DT-TYPE-CODE
+02009         MOVE C150-U-MISRTNCD (01) TO   DT-ENTRY-CODE
+02010         PERFORM 950-READ-MSG-TABLE
+02011         IF RECORD-FOUND
+02012            MOVE     DT-TC2       TO  DL-RT-CD2
+02013         ELSE
+02014            ADD +1 TO SUB
+02015            MOVE C150-U-MISRTNCD (01) TO DE-RT-CD2
+02016            MOVE UPDT-ERR-MSG22 TO HOLD-ERRORS (SUB)
+02017         END-IF
+02018      END-IF.
+02019      SKIP3
+02020  910-CHECK-MAN-CODES-DEN.
+02021      IF C150-U-MANRTNCD (01) NOT EQUAL  49 OR
+02022         C150-U-MANRTNCD (01) NOT EQUAL  00
+02023         MOVE     'RC'           TO   DT-TYPE-CODE
+02024         MOVE C150-U-MANRTNCD (01) TO   DT-ENTRY-CODE
+02025         PERFORM 950-READ-MSG-TABLE
+02026         IF RECORD-FOUND
+02027            MOVE     DT-TC2       TO  DL-RT-CD2
+02028         ELSE
+02029            ADD +1 TO SUB
+02030            MOVE C150-U-MANRTNCD (01) TO DE-RT-CD2
+02031            MOVE UPDT-ERR-MSG22 TO HOLD-ERRORS (SUB)
+02032         END-IF
+02033      END-IF.
+02034       SKIP3
+02035  950-READ-MSG-TABLE.
+02036      READ MSGTBL-FILE
+02037      IF NORMAL-STATUS
+02038         CONTINUE
+02039      ELSE
+02040         IF RECORD-NOTFND
+02041            NEXT SENTENCE
+02042         ELSE
+02043            DISPLAY 'INVALID READ OF MSG TABLE  FILE'
+02044            DISPLAY '      FILE  STATUS     ' FILE-STATUS
+02045            DISPLAY '      FILE  RETURN     ' VSAM-RETURN
+02046            DISPLAY '      FILE  FUNCTION   ' VSAM-FUNCTION
+02047            DISPLAY '      FILE  FEEDBACK   ' VSAM-FEEDBACK
+02048            MOVE 16 TO RETURN-CODE
+02049         END-IF
+02050      END-IF.
