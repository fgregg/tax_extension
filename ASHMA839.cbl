@@ -86,1545 +86,1948 @@
 00086 *                        CHANGE NPHE-HI-VAL-SWWS TO 10000
 00087 *                        CHANGE NPHE-HI-VAL      TO 10000
 00088 *****************************************************************
-00089                          SKIP1
-00090  ENVIRONMENT DIVISION.
-00091                          SKIP1
-00092  CONFIGURATION SECTION.
-00093  SOURCE-COMPUTER.  IBM-370.
-00094  OBJECT-COMPUTER.  IBM-370.
-00095                          SKIP1
-00096  INPUT-OUTPUT SECTION.
-00097  FILE-CONTROL.
-00098      SELECT HOMEOWNER-MAST   ASSIGN TO UT-S-HOMASTER.
-00099      SELECT MASTER-IN        ASSIGN TO UT-S-CURASMST.
-00100      SELECT MASTER-OUT-2     ASSIGN TO UT-S-PRIASMST.
-00101      SELECT HOMEOWNER-MAST2  ASSIGN TO UT-S-HOMSTOUT.
-00102      SELECT NPHE-FILE        ASSIGN TO UT-S-NPHEFILE.
-00103 **   SELECT PRINT-FILE       ASSIGN TO UT-S-ERRRPT.
-00104      SELECT LNDMRK-PROP-FILE ASSIGN TO DA-LDMKFILE
-00105        ORGANIZATION IS INDEXED
-00106        ACCESS IS RANDOM
-00107        RECORD KEY IS LDMK-KEY
-00108        FILE STATUS IS LDMK-STATUS LDMK-STATUS-2.
-00109      SELECT NPHE-PRORATION-FILE ASSIGN TO DA-NPHEPRO
-00110        ORGANIZATION IS INDEXED
-00111        ACCESS IS RANDOM
-00112        RECORD KEY IS NP-KEY
-00113        FILE STATUS IS NP-STATUS NP-STATUS-2.
-00114 *    SELECT EQUAL-FACTOR ASSIGN TO DA-EQUALFCT
-00115 *      ORGANIZATION IS INDEXED
-00116 *      ACCESS IS RANDOM
-00117 *      RECORD KEY IS EQ-KEY
-00118 *      FILE STATUS IS EQ-STATUS EQ-STATUS-2.
-00119                          SKIP2
-00120  DATA DIVISION.
-00121                          SKIP1
-00122  FILE SECTION.
-00123  COPY HOMOWNFD01.
-00124                          SKIP1
-00125  COPY ASREASFD01.
-00126                          SKIP1
-00127  COPY ASREASFD08.
-00128                          SKIP1
-00129  COPY HOMOWNFD02.
-00130                          SKIP1
-00131  COPY ASNPHEFD01.
-00132                          SKIP1
-00133 ***INCLUDE PRINTFILE
-00134                          SKIP2
-00135  COPY ASLNDMRKF1.
-00136                          SKIP1
-00137  COPY ASNPHEPRF1.
-00138                          SKIP1
-00139 *FD  EQUAL-FACTOR
-00140 *    BLOCK CONTAINS 0 RECORDS
-00141 *    LABEL RECORDS STANDARD
-00142 *    RECORD CONTAINS 21 CHARACTERS
-00143 *    DATA RECORD IS EQ-RECORD.
-00144 *01  EQ-RECORD.
-00145 *COPY REBEQFRD01.
-00146                          SKIP1
-00147  WORKING-STORAGE SECTION.
-00148                          SKIP1
-00149 *****SWITCHES.
-00150  77  LNDMRK-EOF-SW       PIC X   VALUE 'N'.
-00151      88  LNDMRK-EOF              VALUE 'Y'.
-00152      88  LNDMRK-FND              VALUE 'N'.
-00153  77  LNDMRK-RECS-READ    PIC S9(9) PACKED-DECIMAL VALUE +0.
-00154  77  WS-NP-EOF-SW        PIC X   VALUE 'N'.
-00155      88  NP-EOF                  VALUE 'Y'.
-00156      88  NP-FND                  VALUE 'N'.
-00157  77  WS-NP-RECS-READ     PIC S9(9) PACKED-DECIMAL VALUE +0.
-00158  77  WS-STATUS           PIC XX   VALUE SPACES.
-00159  77  WS-PRORATE          PIC 9(5)  PACKED-DECIMAL VALUE 0.
-00160  77  WS-PRORATE-SW       PIC X   VALUE ' '.
-00161  77  WS-STAT-SW          PIC X   VALUE ' '.
-00162  77  SEVERE-ERR-SW       PIC X            VALUE 'N'.
-00163      88  NO-SEVERE-ERR                    VALUE 'N'.
-00164      88  SEVERE-ERR                       VALUE 'Y'.
-00165  77  EOF-HOMS-SW         PIC X            VALUE 'N'.
-00166      88  NO-EOF-HOMS                      VALUE 'N'.
-00167      88  EOF-HOMS                         VALUE 'Y'.
-00168  77  EOF-CMST-SW         PIC X            VALUE 'N'.
-00169      88  NO-EOF-CMST                      VALUE 'N'.
-00170      88  EOF-CMST                         VALUE 'Y'.
-00171  77  EOF-PMST-SW         PIC X            VALUE 'N'.
-00172      88  NO-EOF-PMST                      VALUE 'N'.
-00173      88  EOF-PMST                         VALUE 'Y'.
-00174  77  READ-HOMS-SW        PIC X            VALUE 'N'.
-00175      88  READ-HOMS-RESET                  VALUE 'N'.
-00176      88  READ-HOMS                        VALUE 'Y'.
-00177  77  READ-CMST-SW        PIC X            VALUE 'N'.
-00178      88  READ-CMST-RESET                  VALUE 'N'.
-00179      88  READ-CMST                        VALUE 'Y'.
-00180  77  VALID-HOMS-SW       PIC X            VALUE 'N'.
-00181      88  VALID-HOMS-RESET                 VALUE 'N'.
-00182      88  VALID-HOMS                       VALUE 'Y'.
-00183  77  PMST-READ-SW        PIC X            VALUE 'N'.
-00184      88  PMST-READ-RESET                  VALUE 'N'.
-00185      88  PMST-READ                        VALUE 'Y'.
-00186  77  PRIOR-MISSINT-SW    PIC X            VALUE 'N'.
-00187      88  PRIOR-MISSING-RESET              VALUE 'N'.
-00188      88  PRIOR-MISSING                    VALUE 'Y'.
-00189  77  AGE-SW              PIC X            VALUE 'N'.
-00190      88  AGE-NO                           VALUE 'N'.
-00191      88  AGE-YES                          VALUE 'Y'.
-00192  77  NO-REC-SW           PIC X            VALUE 'N'.
-00193      88  NO-REC-RESET                     VALUE 'N'.
-00194      88  NO-REC                           VALUE 'Y'.
-00195  77  HO-REC-FLAG         PIC X            VALUE 'N'.
-00196      88  HO-REC-NOCHANGE                  VALUE 'N'.
-00197      88  HO-REC-NPHE                      VALUE 'Y'.
-00198      88  HO-REC-ZERO                      VALUE 'Z'.
+00089 *****************************************************************
+00090 * CHANGED 08/09/2026 TJB ADDED NPHE-PARM-FILE CONTROL CARD SO
+00091 *                        THE PRIOR-MINIMUM AND NPHE-LO/HI-VAL
+00092 *                        THRESHOLD AMOUNTS ARE READ AS DATA
+00093 *                        EACH RUN INSTEAD OF BEING RECOMPILED.
+00094 *                        SEE 9015-LOAD-NPHE-PARMS-RTN.
+00095 *****************************************************************
+00096 *****************************************************************
+00097 * CHANGED 08/09/2026 TJB ADDED AN OPTIONAL 24TH PARM BYTE
+00098 *                        (PARM-DRYRUN) SO THE RUN CAN BE TESTED
+00099 *                        AS A SIMULATION -- ALL MATCHING, COUNTS
+00100 *                        AND CALCULATIONS STILL HAPPEN BUT THE
+00101 *                        HOMEOWNER AND NPHE OUTPUT WRITES ARE
+00102 *                        SKIPPED.  A 23-BYTE PARM STILL WORKS
+00103 *                        UNCHANGED (DRY-RUN DEFAULTS TO 'N').
+00104 *****************************************************************
+00105A*****************************************************************
+00106B* CHANGED 08/09/2026 TJB ADDED A BATCH-WINDOW ELAPSED-TIME AND
+00107C*                        RECORD-RATE LOG.  START AND END TIME ARE
+00108D*                        CAPTURED FROM FUNCTION CURRENT-DATE AND
+00109E*                        THE ELAPSED RUN TIME AND RECORDS-PER-
+00110F*                        SECOND RATE ARE DISPLAYED WITH THE
+00111G*                        EXISTING END-OF-JOB COUNTERS.
+00112H*****************************************************************
+00113I*****************************************************************
+00114J* CHANGED 08/09/2026 TJB ADDED A SHARED CONTROL-TOTALS-FILE (SEE
+00115K*                        ASHMACTR01/CTLBAL-REC) SO THIS PROGRAM'S
+00116L*                        MASTER RECORD COUNTS CAN BE BALANCED
+00117M*                        AGAINST ASHMA850 AND ASHMA857 FOR THE SAME
+00118N*                        RUN.  ONE CTLBAL-REC IS APPENDED AT
+00119O*                        9300-DISPLAY-CTRS-RTN.
+00120P*****************************************************************
+00121Q*****************************************************************
+00122R* CHANGED 08/09/2026 TJB ADDED A FREQUENCY COUNT OF EACH
+00123S*                        HO-NPHE-STATUS AND AS-NPHE-STATUS CODE
+00124T*                        SEEN DURING THE RUN (2360-TALLY-NPHE-
+00125U*                        STATUS-RTN, CALLED FROM 4200-OUTPUT-
+00126V*                        HOMEOWNER-RTN).  COUNTS ARE DISPLAYED
+00127W*                        WITH THE EXISTING END-OF-JOB COUNTERS SO
+00128X*                        AN UNEXPECTED STATUS CODE SHOWS UP AS A
+00129Y*                        NONZERO OTHER/UNKNOWN COUNT.
+00130Z*****************************************************************
+00131                          SKIP1
+00132A*****************************************************************
+00133B* CHANGED 08/09/2026 TJB ADDED AN OPTIONAL COE-RETRO PARM FLAG
+00134C*                        (PARM-COE-RETRO) THAT PUTS 2341-CALC-
+00135D*                        BASE INTO A TRUE YEAR-OVER-YEAR
+00136E*                        COMPOUNDING MODE -- EACH PASS THROUGH
+00137F*                        THE BASE-YEAR-TO-TAXYEAR LOOP GROWS THE
+00138G*                        PRIOR PASS'S ADJUSTED BASE BY THE COFE
+00139H*                        MULTIPLIER INSTEAD OF RECOMPUTING IT
+00140I*                        FROM THE SAME STARTING PREV-BASE EACH
+00141J*                        TIME.  WITH THE FLAG OFF (THE DEFAULT)
+00142K*                        THE ROUTINE BEHAVES EXACTLY AS BEFORE.
+00143L*****************************************************************
+00144A*****************************************************************
+00145B* CHANGED 08/09/2026 TJB ADDED A PRIORMIN-CLAMP-CTR COUNTER.
+00146C*                        EVERY PLACE IN THIS PROGRAM THAT CLAMPS
+00147D*                        PREV-ADJ-BASE TO ZERO NOW DOES SO BY
+00148E*                        PERFORMING THE COMMON PARAGRAPH 2345-LOG-
+00149F*                        PRIORMIN-CLAMP-RTN, WHICH DISPLAYS THE
+00150G*                        PROPERTY NUMBER AND THE NEGATIVE AMOUNT
+00151H*                        EVERY TIME THE PRIOR MINIMUM (WS-PRIOR-
+00152I*                        MINIMUM) EXCEEDS THE PRIOR BASE, AND BUMPS
+00153J*                        THE RUNNING COUNT DISPLAYED WITH THE
+00154K*                        EXISTING END-OF-JOB COUNTERS SO A RUN OF
+00154L*                        UNUSUALLY LOW PRIOR MINIMUMS STANDS OUT.
+00154M*****************************************************************
+00155  ENVIRONMENT DIVISION.
+00156                          SKIP1
+00157  CONFIGURATION SECTION.
+00158  SOURCE-COMPUTER.  IBM-370.
+00159  OBJECT-COMPUTER.  IBM-370.
+00160                          SKIP1
+00161  INPUT-OUTPUT SECTION.
+00162  FILE-CONTROL.
+00163      SELECT NPHE-PARM-FILE   ASSIGN TO UT-S-NPHEPARM.
+00163A     SELECT COE-RETRO-FILE   ASSIGN TO UT-S-COERETRO.
+00164      SELECT HOMEOWNER-MAST   ASSIGN TO UT-S-HOMASTER.
+00165      SELECT MASTER-IN        ASSIGN TO UT-S-CURASMST.
+00166      SELECT MASTER-OUT-2     ASSIGN TO UT-S-PRIASMST.
+00167      SELECT HOMEOWNER-MAST2  ASSIGN TO UT-S-HOMSTOUT.
+00168      SELECT NPHE-FILE        ASSIGN TO UT-S-NPHEFILE.
+00169A     SELECT CONTROL-TOTALS-FILE ASSIGN TO UT-S-CTLBAL.
+00170 **   SELECT PRINT-FILE       ASSIGN TO UT-S-ERRRPT.
+00171      SELECT LNDMRK-PROP-FILE ASSIGN TO DA-LDMKFILE
+00172        ORGANIZATION IS INDEXED
+00173        ACCESS IS RANDOM
+00174        RECORD KEY IS LDMK-KEY
+00175        FILE STATUS IS LDMK-STATUS LDMK-STATUS-2.
+00176      SELECT NPHE-PRORATION-FILE ASSIGN TO DA-NPHEPRO
+00177        ORGANIZATION IS INDEXED
+00178        ACCESS IS RANDOM
+00179        RECORD KEY IS NP-KEY
+00180        FILE STATUS IS NP-STATUS NP-STATUS-2.
+00181 *    SELECT EQUAL-FACTOR ASSIGN TO DA-EQUALFCT
+00182 *      ORGANIZATION IS INDEXED
+00183 *      ACCESS IS RANDOM
+00184 *      RECORD KEY IS EQ-KEY
+00185 *      FILE STATUS IS EQ-STATUS EQ-STATUS-2.
+00186                          SKIP2
+00187  DATA DIVISION.
+00188                          SKIP1
+00189  FILE SECTION.
+00190  COPY HOMOWNFD01.
+00191                          SKIP1
+00192  COPY ASREASFD01.
+00193                          SKIP1
+00194  COPY ASREASFD08.
+00195                          SKIP1
+00196  COPY HOMOWNFD02.
+00197                          SKIP1
+00198  COPY ASNPHEFD01.
 00199                          SKIP1
-00200 *****WORK VARIABLES.
-00201  77  CMST-SUB            PIC S9(4)        VALUE +0     BINARY.
-00202  77  CTR-DISPLAY         PIC Z,ZZZ,ZZ9.
-00203  77  DISPLAY-EQ          PIC 9.9(4).
-00204  77  WK-TOWN             PIC 9(2).
-00205      88  CITY-TOWN   VALUE 70 71 72 73 74 75 76 77.
-00206      88  NORTHWEST   VALUE 10 16 17 18 20 22 23 24 25 26 29 35 38
-00207      88  SOUTHWEST   VALUE 11 12 13 14 15 19 21 27 28 30 31 32 33
-00208                            34 36 37 39.
-00209
-00210  77  WS-VAL-CLS          PIC X(3)  VALUE SPACES.
-00211  77  WK-VAL-CLS          PIC 9(3)  VALUE ZEROS.
-00212      88  VALID-CLASS     VALUE 200 THRU 299.
-00213
-00214  77  WS-MVALUE           PIC S9(9)        PACKED-DECIMAL VALUE 0.
-00215                          SKIP2
-00216  77  WS-BASE-YR          PIC 9(4)  VALUE 0.
-00217 *
-00218  77  WS-MIN              PIC 9V9   VALUE 1.8.
-00219  77  WS-MAX              PIC 9V9   VALUE 2.0.
-00220  77  WS-MIN-R            PIC 9(9)  VALUE ZEROES.
-00221  77  WS-MAX-R            PIC 9(9)  VALUE ZEROES.
-00222  77  WS-BASE-EAV         PIC S9(9) VALUE ZEROES.
-00223  77  WS-REC-FND-SW       PIC X     VALUE 'N'.
-00224      88  WS-REC-FND                    VALUE 'Y'.
-00225  77  SUB                 PIC S9(4) VALUE +0     BINARY.
-00226  77  SUB1                PIC S9(4) VALUE +0     BINARY.
-00227  77  WS-CTR              PIC S9(4) VALUE +0     BINARY.
-00228  77  WS-TYPE-5-SW        PIC X     VALUE 'N'.
-00229      88 TYPE-5-FOUND               VALUE 'Y'.
-00230  77  WS-D5-OCCFAC        PIC S99V9 VALUE ZEROES COMP-3.
-00231  01  PACKED-DECIMAL-VARIABLES             PACKED-DECIMAL.
-00232 *    05  WS-PRIOR-MINIMUM PIC 9(5)         VALUE 5500.
-00233 *    05  WS-PRIOR-MINIMUM PIC 9(5)         VALUE 6000.
-00234      05  WS-PRIOR-MINIMUM PIC 9(5)         VALUE 7000.
-00235      05  PREV-MULTIPLY    PIC 9V99         VALUE 1.07.
-00236 *    05  NPHE-LO-VAL      PIC 9(5)         VALUE 4500.
-00237 *    05  NPHE-LO-VAL      PIC 9(5)         VALUE 5000.
-00238 *    05  NPHE-LO-VAL      PIC 9(5)         VALUE 5500.
-00239 *    05  NPHE-LO-VAL      PIC 9(5)         VALUE 6000.
-00240 *    05  NPHE-LO-VAL      PIC 9(5)         VALUE 7000.
-00241      05  NPHE-LO-VAL      PIC 9(5)         VALUE 10000.
-00242 *    05  NPHE-HI-VAL      PIC 9(5)         VALUE 20000.
-00243 *    05  NPHE-HI-VAL      PIC 9(5)         VALUE 7000.
-00244      05  NPHE-HI-VAL      PIC 9(5)         VALUE 10000.
-00245 *
-00246 *    05  NPHE-HI-VAL-CITY PIC 9(5)         VALUE 30000.
-00247 *    05  NPHE-HI-VAL-CITY PIC 9(5)         VALUE 33000.
-00248 *    05  NPHE-HI-VAL-CITY PIC 9(5)         VALUE 26000.
-00249 *    05  NPHE-HI-VAL-CITY PIC 9(5)         VALUE 20000.
-00250 *    05  NPHE-HI-VAL-CITY PIC 9(5)         VALUE 16000.
-00251 *    05  NPHE-HI-VAL-CITY PIC 9(5)         VALUE 12000.
-00252 *    05  NPHE-HI-VAL-CITY PIC 9(5)         VALUE  6000.
-00253 *    05  NPHE-HI-VAL-CITY PIC 9(5)         VALUE  7000.
-00254      05  NPHE-HI-VAL-CITY PIC 9(5)         VALUE 10000.
-00255 *
-00256 *    05  NPHE-HI-VAL-SWWS PIC 9(5)         VALUE 26000.
-00257 *    05  NPHE-HI-VAL-SWWS PIC 9(5)         VALUE 20000.
-00258 *    05  NPHE-HI-VAL-SWWS PIC 9(5)         VALUE 33000.
-00259 *    05  NPHE-HI-VAL-SWWS PIC 9(5)         VALUE 20000.
-00260 *    05  NPHE-HI-VAL-SWWS PIC 9(5)         VALUE 16000.
-00261 *    05  NPHE-HI-VAL-SWWS PIC 9(5)         VALUE 12000.
-00262 *    05  NPHE-HI-VAL-SWWS PIC 9(5)         VALUE 7000.
-00263      05  NPHE-HI-VAL-SWWS PIC 9(5)         VALUE 10000.
-00264 *
-00265 *    05  NPHE-HI-VAL-NRWS PIC 9(5)         VALUE 33000.
-00266 *    05  NPHE-HI-VAL-NRWS PIC 9(5)         VALUE 26000.
-00267 *    05  NPHE-HI-VAL-NRWS PIC 9(5)         VALUE 20000.
-00268 *    05  NPHE-HI-VAL-NRWS PIC 9(5)         VALUE 16000.
-00269 *    05  NPHE-HI-VAL-NRWS PIC 9(5)         VALUE 12000.
-00270 *    05  NPHE-HI-VAL-NRWS PIC 9(5)         VALUE  7000.
-00271      05  NPHE-HI-VAL-NRWS PIC 9(5)         VALUE 10000.
-00272 *
-00273      05  HOMS-READ-CTR    PIC 9(7)         VALUE ZEROS.
-00274      05  CMST-READ-CTR    PIC 9(7)         VALUE ZEROS.
-00275      05  PMST-READ-CTR    PIC 9(7)         VALUE ZEROS.
-00276      05  HOMS-OUT-CTR     PIC 9(7)         VALUE ZEROS.
-00277      05  NPHE-OUT-CTR     PIC 9(7)         VALUE ZEROS.
-00278      05  AGE-1-CTR        PIC 9(7)         VALUE ZEROS.
-00279      05  PRIOR-CTR        PIC 9(7)         VALUE ZEROS.
-00280      05  NO-PRIOR-CTR     PIC 9(7)         VALUE ZEROS.
-00281      05  NO-CHG-CTR       PIC 9(7)         VALUE ZEROS.
-00282      05  NPHE-AMOUNT      PIC S9(7)        VALUE ZEROS.
-00283      05  PREV-BASE        PIC S9(9)        VALUE ZEROS.
-00284      05  WS-PREV-BASE     PIC S9(9)        VALUE ZEROS.
-00285      05  CURR-ADJ-BASE    PIC 9(9)         VALUE ZEROS.
-00286      05  PREV-ADJ-BASE    PIC S9(9)        VALUE ZEROS.
-00287      05  WS-CURR-AV       PIC  9(9)        VALUE ZEROS.
-00288      05  MDCY-OR-CYMD     PIC S9(5)V9(4)   VALUE +10000.0001.
-00289      05  WS-FULL-BASE     PIC S9(9)        VALUE ZEROS.
-00290      05  SAVE-NPHE-AMOUNT PIC S9(7)        VALUE ZEROS.
-00291                          SKIP1
-00292  01  GROUP-VARIABLES.
-00293      05 EDIT-TYP          PIC 9.
-00294         88 TYPE1            VALUE 1.
-00295         88 TYPE2            VALUE 2.
-00296         88 TYPE2-5          VALUE 2 THRU 5.
-00297         88 TYPE4            VALUE 4.
-00298         88 TYPE5            VALUE 5.
-00299         88 TYPE-5           VALUE 5.
-00300      05 EDIT-CLS       PIC 9(3).
-00301      05 EDIT-CLS-R REDEFINES EDIT-CLS.
-00302         10 MAJ-CLS     PIC 9(1).
-00303         10 MIN-CLS     PIC 9(2).
-00304            88 RES      VALUES ARE 02 THRU 12 34 78 95.
-00305      05  WS-HO-CLASS     PIC 9(3).
-00306      05  WS-HO-CLASS-REDF REDEFINES WS-HO-CLASS.
-00307          10  WS-HO-MAJOR-CLASS   PIC 9.
-00308          10  WS-HO-MINOR-CLASS   PIC 9(2).
-00309      05  CURRENT-DATE-RETURN              VALUE SPACES.
-00310          10  SYSTEM-DATE PIC 9(8).
-00311          10  SYSTEM-TIME PIC 9(6).
-00312          10  FILLER      PIC X(7).
-00313      05  CURRENT-DATE    PIC 99/99/9(4).
-00314      05  HOMS-CURR-KEY                    VALUE SPACES.
-00315          10  HOMS-VOL    PIC 999.
-00316          10  HOMS-PROP   PIC 9(14).
-00317          10  HOMS-TXTYP  PIC 9(1).
-00318      05  HOMS-PREV-KEY   PIC X(18)        VALUE SPACES.
-00319      05  CMST-CURR-KEY                    VALUE SPACES.
-00320          10  CMST-VOL    PIC 999.
-00321          10  CMST-PROP   PIC 9(14).
-00322          10  CMST-TXTYP  PIC X.
-00323      05  CMST-PREV-KEY   PIC X(18)        VALUE SPACES.
-00324      05  PMST-CURR-KEY                    VALUE SPACES.
-00325          10  PMST-VOL    PIC 999.
-00326          10  PMST-PROP   PIC 9(14).
-00327          10  PMST-TXTYP  PIC X.
-00328      05  PMST-PREV-KEY   PIC X(18)        VALUE SPACES.
-00329      05  HOMS-MATCH      PIC X(18)        VALUE SPACES.
-00330      05  CMST-MATCH      PIC X(18)        VALUE SPACES.
-00331      05  PMST-MATCH      PIC X(18)        VALUE SPACES.
-00332      05  WS-MSG          PIC X(20)        VALUE SPACES.
-00333      05  AGE-HOLD        PIC S999         VALUE ZEROS.
-00334      05  CLS-HOLD        PIC S999         VALUE ZEROS.
-00335      05  WS-AGE          PIC 999          VALUE ZEROS.
-00336      05  EI-HOLD         PIC S99V9        VALUE ZEROS.
-00337      05  WS-TXCD         PIC 9(5)         VALUE ZEROS.
-00338      05  WS-TXCD-X REDEFINES WS-TXCD.
-00339          10  WS-TOWN     PIC 9(2).
-00340          10  FILLER      PIC 9(3).
-00341      05  WK-M-CLS        PIC 9(3)         VALUE ZEROS.
-00342      05  WK-M-CLS-X REDEFINES WK-M-CLS.
-00343          10  WK-M-MAJ    PIC 9.
-00344          10  WK-M-MIN    PIC 99.
-00345
-00346      05  WK-AS-CLS       PIC 9(3)         VALUE ZEROS.
-00347      05  WK-AS-CLS-X REDEFINES WK-AS-CLS.
-00348          10  WK-AS-MAJ    PIC 9.
-00349          10  WK-AS-MIN    PIC 99.
-00350
-00351      05  WS-M-CLS                         VALUE ZEROS.
-00352          10  WS-MOV-CLS  PIC 999.
-00353              88  WS-MVAL-CLS         VALUE 202 THRU 212
-00354                                            218 THRU 228
-00355                                            234 278 295 299
-00356                                            213 224 236 297 294.
-00357          10  FILLER REDEFINES WS-MOV-CLS.
-00358              15  WS-MMAJ2 PIC 9.
-00359                  88  WS-MAJ2         VALUE 2.
-00360              15  WS-MMIN2 PIC 99.
-00361                  88  WS-MEXC2-CLS     VALUE 00 01 25 39 40 41
-00362                                             88 90.
-00363          10  FILLER REDEFINES WS-MOV-CLS.
-00364              15  WS-MMAJ3 PIC 9.
-00365                  88  WS-MAJ3         VALUE 3.
-00366              15  WS-MMIN3 PIC 99.
-00367                  88  WS-MEXC3-CLS     VALUE 00 01 90.
-00368          10  FILLER REDEFINES WS-MOV-CLS.
-00369              15  WS-MMAJ4 PIC 9.
-00370                  88  WS-MAJ4         VALUE 4.
-00371              15  WS-MMIN4 PIC 99.
-00372                  88  WS-MEXC4-CLS     VALUE 00 01 80 81 90.
-00373          10  FILLER REDEFINES WS-MOV-CLS.
-00374              15  WS-MMAJ5 PIC 9.
-00375                  88  WS-MAJ5         VALUE 5.
-00376              15  WS-MMIN5 PIC 99.
-00377                  88  WS-MEXC5-CLS     VALUE 00 01 35 50 80 81
-00378                                             90.
-00379          10  FILLER REDEFINES WS-MOV-CLS.
-00380              15  WS-MMAJ6 PIC 9.
-00381                  88  WS-MAJ6         VALUE 6.
-00382              15  WS-MMIN6 PIC 99.
-00383                  88  WS-MEXC6-CLS     VALUE 37 38 50 51 54 55
-00384                                             63 70 71 80 81.
-00385          10  FILLER REDEFINES WS-MOV-CLS.
-00386              15  WS-MMAJ7 PIC 9.
-00387                  88  WS-MAJ7         VALUE 7.
-00388              15  WS-MMIN7 PIC 99.
-00389                  88  WS-MEXC7-CLS     VALUE 00 01 35 42 43 45
-00390                                             63 70 71 80 81.
-00391          10  FILLER REDEFINES WS-MOV-CLS.
-00392              15  WS-MMAJ8 PIC 9.
-00393                  88  WS-MAJ8         VALUE 8.
-00394              15  WS-MMIN8 PIC 99.
-00395                  88  WS-MEXC8-CLS     VALUE 00 01 35 50 80 81
-00396                                             90.
-00397          10  FILLER REDEFINES WS-MOV-CLS.
-00398              15  WS-MMAJ9 PIC 9.
-00399                  88  WS-MAJ9         VALUE 9.
-00400              15  WS-MMIN9 PIC 99.
-00401                  88  WS-MEXC9-CLS     VALUE 00 01 90.
-00402
-00403      05  WS-AS-CLS                         VALUE ZEROS.
-00404          10  WS-ASOV-CLS  PIC 999.
-00405              88  WS-ASVAL-CLS         VALUE 202 THRU 212
-00406                                            218 THRU 228
-00407                                            234 278 295 299
-00408                                            213 224 236 297 294.
-00409          10  FILLER REDEFINES WS-ASOV-CLS.
-00410              15  WS-ASMAJ2 PIC 9.
-00411                  88  WS-ASMAJ2X        VALUE 2.
-00412              15  WS-ASMIN2  PIC 99.
-00413                  88  WS-ASEXC2-CLS     VALUE 00 01 25 39 40 41
-00414                                              88 90.
-00415          10  FILLER REDEFINES WS-ASOV-CLS.
-00416              15  WS-ASMAJ3 PIC 9.
-00417                  88  WS-ASMAJ3X        VALUE 3.
-00418              15  WS-ASMIN3  PIC 99.
-00419                  88  WS-ASEXC3-CLS     VALUE 00 01 90.
-00420          10  FILLER REDEFINES WS-ASOV-CLS.
-00421              15  WS-ASMAJ4 PIC 9.
-00422                  88  WS-ASMAJ4X        VALUE 4.
-00423              15  WS-ASMIN4  PIC 99.
-00424                  88  WS-ASEXC4-CLS     VALUE 00 01 80 81 90.
-00425          10  FILLER REDEFINES WS-ASOV-CLS.
-00426              15  WS-ASMAJ5 PIC 9.
-00427                  88  WS-ASMAJ5X        VALUE 5.
-00428              15  WS-ASMIN5  PIC 99.
-00429                  88  WS-ASEXC5-CLS     VALUE 00 01 35 50 80 81
-00430                                              90.
-00431          10  FILLER REDEFINES WS-ASOV-CLS.
-00432              15  WS-ASMAJ6 PIC 9.
-00433                  88  WS-ASMAJ6X        VALUE 6.
-00434              15  WS-ASMIN6  PIC 99.
-00435                  88  WS-ASEXC6-CLS     VALUE 37 38 50 51 54 55
-00436                                              63 70 71 80 81.
-00437          10  FILLER REDEFINES WS-ASOV-CLS.
-00438              15  WS-ASMAJ7 PIC 9.
-00439                  88  WS-ASMAJ7X        VALUE 7.
-00440              15  WS-ASMIN7  PIC 99.
-00441                  88  WS-ASEXC7-CLS     VALUE 00 01 35 42 43 45
-00442                                              90.
-00443          10  FILLER REDEFINES WS-ASOV-CLS.
-00444              15  WS-ASMAJ8 PIC 9.
-00445                  88  WS-ASMAJ8X        VALUE 8.
-00446              15  WS-ASMIN8  PIC 99.
-00447                  88  WS-ASEXC8-CLS     VALUE 00 01 35 50 80 81
-00448                                              90.
-00449          10  FILLER REDEFINES WS-ASOV-CLS.
-00450              15  WS-ASMAJ9 PIC 9.
-00451                  88  WS-ASMAJ9X        VALUE 9.
-00452              15  WS-ASMIN9  PIC 99.
-00453                  88  WS-ASEXC9-CLS     VALUE 00 01 90.
-00454
-00455      05  PARM-AREA.
-00456          10  PA-PREV-EQ  PIC 9V9(4).
-00457          10  PA-CURR-EQ  PIC 9V9(4).
-00458          10  PA-COFE-EQ  PIC 9V9(4).
-00459          10  PA-BASE-YR  PIC 9(4).
-00460          10  PA-TAXYEAR  PIC 9(4).
-00461                          SKIP1
-00462 *****PRINT LINES.
-00463      05  BLANK-LINE      PIC X            VALUE SPACE.
-00464                          SKIP1
-00465      05  HDR-1.
-00466          10  FILLER      PIC XX           VALUE SPACES.
-00467                          SKIP1
-00468      05  DETAIL-LINE.
-00469          10  FILLER      PIC X(4)         VALUE SPACES.
-00470          10  DL-KEY      PIC XXBXXXBX(14).
-00471          10  FILLER      PIC X(4)         VALUE SPACES.
-00472          10  DL-MSG      PIC X(20).
-00473                          SKIP1
-00474      05  DISPLAY-LINE.
-00475          10  FILLER      PIC X(4)         VALUE SPACES.
-00476          10  DIS-KEY     PIC XXXBX(14).
-00477          10  FILLER      PIC X(4)         VALUE SPACES.
-00478          10  DIS-MSG     PIC X(20).
-00479  01  LDMK-STATUS         PIC 99.
-00480      88  GOOD-LAND             VALUE 00.
-00481      88  LAND-NOTFND           VALUE 23.
-00482  01  LDMK-STATUS-2 BINARY.
-00483      05  LF-RETURN       PIC 99  VALUE 0.
-00484      05  LF-FUNCTION     PIC 9   VALUE 0.
-00485      05  LF-FEEDBACK     PIC 999 VALUE 0.
-00486  01  NP-STATUS           PIC 99.
-00487      88  NPHE-PRORATE-FND          VALUE 00.
-00488      88  NP-NOTFND               VALUE 23.
-00489  01  NP-STATUS-2 BINARY.
-00490      05  NP-RETURN       PIC 99  VALUE 0.
-00491      05  NP-FUNCTION     PIC 9   VALUE 0.
-00492      05  NP-FEEDBACK     PIC 999 VALUE 0.
-00493  01  EQ-STATUS           PIC 99.
-00494      88  EQ-NORMAL-STATUS        VALUE 00.
-00495      88  EQ-RECORD-NOT-FOUND     VALUE 23.
-00496  01  EQ-STATUS-2 BINARY.
-00497      05  EQ-RETURN       PIC 99  VALUE 0.
-00498      05  EQ-FUNCTION     PIC 9   VALUE 0.
-00499      05  EQ-FEEDBACK     PIC 999 VALUE 0.
-00500                          SKIP2
-00501  LINKAGE SECTION.
-00502  01  PARM-INFO.
-00503      05  PARM-LGTH       PIC S9(4)                     BINARY.
-00504          88  VALID-PARM-LGTH              VALUE +23.
-00505      05  PARM-LIST.
-00506          10  PARM-PREV-EQ-X.
-00507              15  PARM-PREV-EQ PIC 9V9(4).
-00508          10  PARM-CURR-EQ-X.
-00509              15  PARM-CURR-EQ PIC 9V9(4).
-00510          10  PARM-COFE-EQ-X.
-00511              15  PARM-COFE-EQ PIC 9V9(4).
-00512          10  PARM-BASE-YR-X.
-00513              15  PARM-BASE-YR PIC 9(4).
-00514          10  PARM-TAXYEAR-X.
-00515              15  PARM-TAXYEAR PIC 9(4).
-00516                          EJECT
-00517  PROCEDURE DIVISION  USING PARM-INFO.
-00518                          SKIP1
-00519  0000-BEGIN.
-00520      DISPLAY SPACES.
-00521      MOVE FUNCTION CURRENT-DATE  TO CURRENT-DATE-RETURN
-00522      COMPUTE  CURRENT-DATE = SYSTEM-DATE * MDCY-OR-CYMD
-00523      DISPLAY 'PROGRAM ASHMA839 RUN ON: '  CURRENT-DATE
-00524      DISPLAY SPACES.
-00525      PERFORM 9000-PARM-CHECK-RTN
-00526      IF RETURN-CODE = 16
-00527         STOP RUN
-00528      END-IF
-00529      PERFORM 9200-INITIALIZE-RTN
-00530      OPEN  INPUT HOMEOWNER-MAST  MASTER-IN
-00531                  MASTER-OUT-2 LNDMRK-PROP-FILE NPHE-PRORATION-FIL
-00532 *                EQUAL-FACTOR
-00533      OPEN  OUTPUT HOMEOWNER-MAST2  NPHE-FILE
-00534 **                PRINT-FILE
-00535      SET READ-HOMS  TO TRUE
-00536      SET READ-CMST  TO TRUE
-00537      PERFORM 1000-MAINLINE-RTN  UNTIL
-00538              (EOF-HOMS  AND  EOF-CMST)  OR SEVERE-ERR
-00539      CLOSE HOMEOWNER-MAST  MASTER-IN  MASTER-OUT-2
-00540            HOMEOWNER-MAST2  NPHE-FILE
-00541 **         PRINT-FILE
-00542      DISPLAY SPACES
-00543      PERFORM 9300-DISPLAY-CTRS-RTN
-00544      STOP RUN.
-00545                          SKIP2
-00546  1000-MAINLINE-RTN.
-00547      IF READ-HOMS
-00548         SET READ-HOMS-RESET  TO TRUE
-00549         SET VALID-HOMS-RESET  TO TRUE
-00550         PERFORM 1100-GET-HOMS-RECORDS-RTN  UNTIL
-00551                 VALID-HOMS  OR EOF-HOMS  OR SEVERE-ERR
-00552      END-IF
-00553      IF READ-CMST
-00554         SET READ-CMST-RESET  TO TRUE
-00555         PERFORM 1300-READ-CMST-FILE-RTN
-00556      END-IF
-00557      IF NO-SEVERE-ERR  AND  (NO-EOF-HOMS  OR NO-EOF-CMST)
-00558         EVALUATE  TRUE
-00559            WHEN CMST-MATCH = HOMS-MATCH
-00560               PERFORM 2000-DETAIL-RTN
-00561               SET READ-HOMS  TO TRUE
-00562               SET READ-CMST  TO TRUE
-00563            WHEN CMST-MATCH > HOMS-MATCH
-00564               SET HO-REC-ZERO  TO TRUE
-00565               PERFORM 4200-OUTPUT-HOMEOWNER-RTN
-00566               SET READ-HOMS  TO TRUE
-00567            WHEN CMST-MATCH < HOMS-MATCH
-00568 *             MOVE 'NO HOMEOWNER RECORD'  TO WS-MSG
-00569 *             PERFORM 4000-ERROR-REPORT-RTN
-00570               SET READ-CMST  TO TRUE
-00571         END-EVALUATE
-00572      END-IF.
-00573                          SKIP2
-00574  1100-GET-HOMS-RECORDS-RTN.
-00575      PERFORM 1110-READ-HOMS-FILE-RTN
-00576      IF NO-EOF-HOMS  AND  NO-SEVERE-ERR
-00577            SET VALID-HOMS  TO TRUE
-00578      END-IF.
-00579                          SKIP2
-00580  1110-READ-HOMS-FILE-RTN.
-00581      READ HOMEOWNER-MAST
-00582         AT END
-00583            MOVE HIGH-VALUES  TO HOMS-MATCH
-00584            SET EOF-HOMS  TO TRUE
-00585         NOT AT END
-00586            MOVE HO-VOL  TO HOMS-VOL
-00587            MOVE HO-PROP  TO HOMS-PROP
-00588            MOVE HO-TXTYP TO HOMS-TXTYP
-00589            ADD +1  TO HOMS-READ-CTR
-00590            IF HOMS-PREV-KEY < HOMS-CURR-KEY
-00591               MOVE HOMS-CURR-KEY  TO HOMS-PREV-KEY  HOMS-MATCH
-00592            ELSE
-00593               MOVE 16  TO RETURN-CODE
-00594               SET SEVERE-ERR  TO TRUE
-00595               DISPLAY 'SEQUENCE ERROR ON HOMEOWNER MASTER'
-00596                       ' FILE READ'
-00597               DISPLAY '   PREVIOUS KEY......: '  HOMS-PREV-KEY
-00598               DISPLAY '   CURRENT KEY.......: '  HOMS-CURR-KEY
-00599               MOVE HOMS-READ-CTR  TO CTR-DISPLAY
-00600               DISPLAY '   ERROR AT RECORD NO: '  CTR-DISPLAY
-00601            END-IF
-00602      END-READ.
-00603                          SKIP2
-00604  1300-READ-CMST-FILE-RTN.
-00605      READ MASTER-IN
-00606         AT END
-00607            MOVE HIGH-VALUES  TO CMST-MATCH
-00608            SET EOF-CMST  TO TRUE
-00609         NOT AT END
-00610            MOVE M-VOL  TO CMST-VOL
-00611            MOVE M-PROP  TO CMST-PROP
-00612            MOVE M-TXTYP  TO CMST-TXTYP
-00613            MOVE ZEROS  TO WS-VAL-CLS
-00614            MOVE M-CLS  TO WS-VAL-CLS
-00615            ADD +1  TO CMST-READ-CTR
-00616            IF CMST-PREV-KEY < CMST-CURR-KEY
-00617               MOVE CMST-CURR-KEY  TO CMST-PREV-KEY  CMST-MATCH
-00618            ELSE
-00619               MOVE 16  TO RETURN-CODE
-00620               SET SEVERE-ERR  TO TRUE
-00621               DISPLAY 'SEQUENCE ERROR ON CURR ASSESSMENT MASTER'
-00622                       ' FILE READ'
-00623               DISPLAY '   PREVIOUS KEY......: '  CMST-PREV-KEY
-00624               DISPLAY '   CURRENT KEY.......: '  CMST-CURR-KEY
-00625               MOVE CMST-READ-CTR  TO CTR-DISPLAY
-00626               DISPLAY '   ERROR AT RECORD NO: '  CTR-DISPLAY
-00627            END-IF
-00628      END-READ.
-00629                          SKIP2
-00630  2000-DETAIL-RTN.
-00631      MOVE ZEROS  TO AGE-HOLD CLS-HOLD
-00632      IF M-DETAIL-PRESENT
-00633         PERFORM  VARYING CMST-SUB FROM +1 BY +1  UNTIL
-00634           (CMST-SUB > M-DTL-QST-CTR OR
-00635            CMST-SUB > +350)
-00636            IF D2-TYPE2 (CMST-SUB)
-00637               MOVE D2-AGE (CMST-SUB)  TO AGE-HOLD
-00638               MOVE D2-CLS (CMST-SUB)  TO CLS-HOLD
-00639               MOVE +999  TO CMST-SUB
-00640            ELSE
-00641               IF D3-TYPE3 (CMST-SUB)
-00642                  MOVE D3-AGE (CMST-SUB) TO AGE-HOLD
-00643                  MOVE D3-CLS (CMST-SUB) TO CLS-HOLD
-00644                  MOVE +999 TO CMST-SUB
-00645               ELSE
-00646                  IF D4-TYPE4 (CMST-SUB)
-00647                     MOVE D4-AGE (CMST-SUB) TO AGE-HOLD
-00648                     MOVE D4-CLS (CMST-SUB) TO CLS-HOLD
-00649                     MOVE +999 TO CMST-SUB
-00650                  ELSE
-00651                     IF D5-TYPE5 (CMST-SUB)
-00652                        MOVE D5-AGE (CMST-SUB) TO AGE-HOLD
-00653                        MOVE D5-CLS (CMST-SUB) TO CLS-HOLD
-00654                        MOVE +999 TO CMST-SUB
-00655                     END-IF
-00656                  END-IF
-00657               END-IF
-00658            END-IF
-00659         END-PERFORM
-00660      END-IF
-00661      IF AGE-HOLD = +1 AND
-00662         CLS-HOLD NOT = 288
-00663         MOVE ZEROS TO WS-AGE
-00664         ADD +1 TO AGE-1-CTR
-00665         SET AGE-YES  TO TRUE
-00666         PERFORM 2200-CALCULATION-RTN
-00667         SET HO-REC-NPHE  TO TRUE
-00668         PERFORM 4200-OUTPUT-HOMEOWNER-RTN
-00669         PERFORM 4300-OUTPUT-NPHE-RTN
-00670      ELSE
-00671         SET PMST-READ-RESET  TO TRUE
-00672         SET PRIOR-MISSING-RESET  TO TRUE
-00673         PERFORM 2100-GET-PMST-RTN  UNTIL
-00674                 PMST-READ  OR SEVERE-ERR
-00675         IF NO-SEVERE-ERR
-00676            IF PRIOR-MISSING
-00677 *             MOVE 'NO PRIOR YEAR RECORD'  TO DIS-MSG
-00678 *             PERFORM 4000-ERROR-REPORT-RTN
-00679               SET AGE-YES TO TRUE
-00680               ADD +1 TO NO-PRIOR-CTR
-00681               PERFORM 2200-CALCULATION-RTN
-00682               SET HO-REC-NPHE TO TRUE
-00683               PERFORM 4200-OUTPUT-HOMEOWNER-RTN
-00684               PERFORM 4300-OUTPUT-NPHE-RTN
-00685            ELSE
-00686               ADD +1 TO PRIOR-CTR
-00687               SET AGE-NO  TO TRUE
-00688               PERFORM 2200-CALCULATION-RTN
-00689               SET HO-REC-NPHE  TO TRUE
-00690               PERFORM 4200-OUTPUT-HOMEOWNER-RTN
-00691               PERFORM 4300-OUTPUT-NPHE-RTN
-00692            END-IF
-00693         END-IF
-00694      END-IF.
-00695                          SKIP2
-00696  2100-GET-PMST-RTN.
-00697      EVALUATE  TRUE
-00698         WHEN PMST-MATCH = CMST-MATCH
-00699            SET PMST-READ  TO TRUE
-00700         WHEN PMST-MATCH < CMST-MATCH
-00701            PERFORM 2150-READ-PMST-FILE-RTN
-00702         WHEN PMST-MATCH > CMST-MATCH
-00703            SET PMST-READ  TO TRUE
-00704            SET PRIOR-MISSING  TO TRUE
-00705      END-EVALUATE.
-00706                          SKIP2
-00707  2150-READ-PMST-FILE-RTN.
-00708      READ MASTER-OUT-2
-00709         AT END
-00710            MOVE HIGH-VALUES  TO PMST-MATCH
-00711            SET EOF-PMST  TO TRUE
-00712         NOT AT END
-00713            MOVE AS-VOL  TO PMST-VOL
-00714            MOVE AS-PROP  TO PMST-PROP
-00715            MOVE AS-TXTYP  TO PMST-TXTYP
-00716            ADD +1  TO PMST-READ-CTR
-00717            IF PMST-PREV-KEY < PMST-CURR-KEY
-00718               MOVE PMST-CURR-KEY  TO PMST-PREV-KEY  PMST-MATCH
-00719            ELSE
-00720               MOVE 16  TO RETURN-CODE
-00721               SET SEVERE-ERR  TO TRUE
-00722               DISPLAY 'SEQUENCE ERROR ON PREV ASSESSMENT MASTER'
-00723                       ' FILE READ'
-00724               DISPLAY '   PREVIOUS KEY......: '  PMST-PREV-KEY
-00725               DISPLAY '   CURRENT KEY.......: '  PMST-CURR-KEY
-00726               MOVE PMST-READ-CTR  TO CTR-DISPLAY
-00727               DISPLAY '   ERROR AT RECORD NO: '  CTR-DISPLAY
-00728            END-IF
-00729      END-READ.
-00730                          SKIP2
-00731  2200-CALCULATION-RTN.
-00732      MOVE SPACES  TO WS-STAT-SW.
-00733      MOVE HO-TXCD TO WS-TXCD.
-00734      MOVE WS-TXCD (1:2) TO WK-TOWN.
-00735      IF CITY-TOWN
-00736         PERFORM 2300-CITY-ROUTINE
-00737      ELSE
-00738         IF NORTHWEST
-00739            PERFORM 2375-NORTHWEST-ROUTINE
-00740         ELSE
-00741            IF SOUTHWEST
-00742               PERFORM 2400-SOUTHWEST-ROUTINE
-00743            END-IF
-00744         END-IF
-00745      END-IF.
-00746  2201-CHECK-CLS.
-00747      IF PRIOR-MISSING
-00748         SET AGE-YES TO TRUE
-00749      ELSE
-00750         MOVE ZEROS TO WK-M-CLS WK-AS-CLS WS-M-CLS WS-AS-CLS
-00751         MOVE M-CLS TO WK-M-CLS WS-MOV-CLS
-00752         MOVE AS-CLS TO WK-AS-CLS WS-ASOV-CLS
-00753         EVALUATE  TRUE
-00754            WHEN WK-M-MAJ NOT = WK-AS-MAJ
-00755               SET AGE-YES TO TRUE
-00756               ADD +1 TO AGE-1-CTR
-00757            WHEN WS-MMAJ2 = WS-ASMAJ2
-00758               IF (WS-MEXC2-CLS AND
-00759                       WS-ASEXC2-CLS)
-00760                  CONTINUE
-00761               ELSE
-00762                  IF (WS-MEXC2-CLS OR
-00763                          WS-ASEXC2-CLS)
-00764                     SET AGE-YES TO TRUE
-00765                     ADD +1 TO AGE-1-CTR
-00766                  ELSE
-00767                     IF (NOT WS-MEXC2-CLS AND
-00768                             NOT WS-ASEXC2-CLS)
-00769                        CONTINUE
-00770                     END-IF
-00771                  END-IF
-00772               END-IF
-00773            WHEN WS-MMAJ3 = WS-ASMAJ3
-00774               IF WS-MEXC3-CLS AND
-00775                       WS-ASEXC3-CLS
-00776                  CONTINUE
-00777               ELSE
-00778                  IF WS-MEXC2-CLS OR
-00779                          WS-ASEXC2-CLS
-00780                     SET AGE-YES TO TRUE
-00781                     ADD +1 TO AGE-1-CTR
-00782                  ELSE
-00783                     IF NOT WS-MEXC2-CLS AND
-00784                             NOT WS-ASEXC2-CLS
-00785                        CONTINUE
-00786                     END-IF
-00787                  END-IF
-00788               END-IF
-00789            WHEN WS-MMAJ4 = WS-ASMAJ4
-00790               IF WS-MEXC4-CLS AND
-00791                       WS-ASEXC4-CLS
-00792                  CONTINUE
-00793               ELSE
-00794                  IF WS-MEXC4-CLS OR
-00795                          WS-ASEXC4-CLS
-00796                     SET AGE-YES TO TRUE
-00797                     ADD +1 TO AGE-1-CTR
-00798                  ELSE
-00799                     IF NOT WS-MEXC4-CLS AND
-00800                             NOT WS-ASEXC4-CLS
-00801                        CONTINUE
-00802                     END-IF
-00803                  END-IF
-00804               END-IF
-00805            WHEN WS-MMAJ5 = WS-ASMAJ5
-00806               IF WS-MEXC5-CLS AND
-00807                       WS-ASEXC5-CLS
-00808                  CONTINUE
-00809               ELSE
-00810                  IF WS-MEXC5-CLS OR
-00811                          WS-ASEXC5-CLS
-00812                     SET AGE-YES TO TRUE
-00813                     ADD +1 TO AGE-1-CTR
-00814                  ELSE
-00815                     IF NOT WS-MEXC5-CLS AND
-00816                             NOT WS-ASEXC5-CLS
-00817                        CONTINUE
-00818                     END-IF
-00819                  END-IF
-00820               END-IF
-00821            WHEN WS-MMAJ6 = WS-ASMAJ6
-00822               IF WS-MEXC6-CLS AND
-00823                       WS-ASEXC6-CLS
-00824                   CONTINUE
-00825               ELSE
-00826                  IF WS-MEXC6-CLS OR
-00827                          WS-ASEXC6-CLS
-00828                     SET AGE-YES TO TRUE
-00829                     ADD +1 TO AGE-1-CTR
-00830                  ELSE
-00831                     IF NOT WS-MEXC6-CLS AND
-00832                             NOT WS-ASEXC6-CLS
-00833                        CONTINUE
-00834                     END-IF
-00835                  END-IF
-00836               END-IF
-00837            WHEN WS-MMAJ7 = WS-ASMAJ7
-00838               IF WS-MEXC7-CLS AND
-00839                       WS-ASEXC7-CLS
-00840                  CONTINUE
-00841               ELSE
-00842                  IF WS-MEXC7-CLS OR
-00843                          WS-ASEXC7-CLS
-00844                     SET AGE-YES TO TRUE
-00845                     ADD +1 TO AGE-1-CTR
-00846                  ELSE
-00847                     IF NOT WS-MEXC7-CLS AND
-00848                             NOT WS-ASEXC7-CLS
-00849                        CONTINUE
-00850                     END-IF
-00851                  END-IF
-00852               END-IF
-00853            WHEN WS-MMAJ8 = WS-ASMAJ8
-00854               IF WS-MEXC8-CLS AND
-00855                       WS-ASEXC8-CLS
-00856                  CONTINUE
-00857               ELSE
-00858                  IF WS-MEXC8-CLS OR
-00859                          WS-ASEXC8-CLS
-00860                     SET AGE-YES TO TRUE
-00861                     ADD +1 TO AGE-1-CTR
-00862                  ELSE
-00863                     IF NOT WS-MEXC8-CLS AND
-00864                             NOT WS-ASEXC8-CLS
-00865                        CONTINUE
-00866                     END-IF
-00867                  END-IF
-00868               END-IF
-00869            WHEN WS-MMAJ9 = WS-ASMAJ9
-00870               IF WS-MEXC9-CLS AND
-00871                       WS-ASEXC9-CLS
-00872                  CONTINUE
-00873               ELSE
-00874                  IF WS-MEXC9-CLS OR
-00875                          WS-ASEXC9-CLS
-00876                     SET AGE-YES TO TRUE
-00877                     ADD +1 TO AGE-1-CTR
-00878                  ELSE
-00879                     IF NOT WS-MEXC9-CLS AND
-00880                             NOT WS-ASEXC9-CLS
-00881                        CONTINUE
-00882                     END-IF
-00883                  END-IF
-00884               END-IF
-00885         END-EVALUATE
-00886      END-IF.
-00887
-00888  2201-CHECK-CLS2.
-00889      MOVE ZEROS TO WK-M-CLS WK-AS-CLS WS-M-CLS WS-AS-CLS
-00890      MOVE M-CLS TO WK-M-CLS WS-MOV-CLS
-00891      MOVE AS-CLS TO WK-AS-CLS WS-ASOV-CLS
-00892      EVALUATE  TRUE
-00893         WHEN WK-M-MAJ NOT = WK-AS-MAJ
-00894              SET AGE-YES TO TRUE
-00895              ADD +1 TO AGE-1-CTR
-00896         WHEN WS-MMAJ2 = WS-ASMAJ2
-00897              IF (WS-MEXC2-CLS AND
-00898                  WS-ASEXC2-CLS)
-00899                  CONTINUE
-00900              ELSE
-00901                 IF (WS-MEXC2-CLS OR
-00902                     WS-ASEXC2-CLS)
-00903                     SET AGE-YES TO TRUE
-00904                     ADD +1 TO AGE-1-CTR
-00905                 ELSE
-00906                    IF (NOT WS-MEXC2-CLS AND
-00907                         NOT WS-ASEXC2-CLS)
-00908                        CONTINUE
-00909                    END-IF
-00910                 END-IF
-00911              END-IF
-00912            WHEN WS-MMAJ3 = WS-ASMAJ3
-00913               IF WS-MEXC3-CLS AND
-00914                       WS-ASEXC3-CLS
-00915                  CONTINUE
-00916               ELSE
-00917                  IF WS-MEXC2-CLS OR
-00918                          WS-ASEXC2-CLS
-00919                     SET AGE-YES TO TRUE
-00920                     ADD +1 TO AGE-1-CTR
-00921                  ELSE
-00922                     IF NOT WS-MEXC2-CLS AND
-00923                             NOT WS-ASEXC2-CLS
-00924                        CONTINUE
-00925                     END-IF
-00926                  END-IF
-00927               END-IF
-00928            WHEN WS-MMAJ4 = WS-ASMAJ4
-00929               IF WS-MEXC4-CLS AND
-00930                       WS-ASEXC4-CLS
-00931                  CONTINUE
-00932               ELSE
-00933                  IF WS-MEXC4-CLS OR
-00934                          WS-ASEXC4-CLS
-00935                     SET AGE-YES TO TRUE
-00936                     ADD +1 TO AGE-1-CTR
-00937                  ELSE
-00938                     IF NOT WS-MEXC4-CLS AND
-00939                             NOT WS-ASEXC4-CLS
-00940                        CONTINUE
-00941                     END-IF
-00942                  END-IF
-00943               END-IF
-00944            WHEN WS-MMAJ5 = WS-ASMAJ5
-00945               IF WS-MEXC5-CLS AND
-00946                       WS-ASEXC5-CLS
-00947                  CONTINUE
-00948               ELSE
-00949                  IF WS-MEXC5-CLS OR
-00950                          WS-ASEXC5-CLS
-00951                     SET AGE-YES TO TRUE
-00952                     ADD +1 TO AGE-1-CTR
-00953                  ELSE
-00954                     IF NOT WS-MEXC5-CLS AND
-00955                             NOT WS-ASEXC5-CLS
-00956                        CONTINUE
-00957                     END-IF
-00958                  END-IF
-00959               END-IF
-00960            WHEN WS-MMAJ6 = WS-ASMAJ6
-00961               IF WS-MEXC6-CLS AND
-00962                       WS-ASEXC6-CLS
-00963                   CONTINUE
-00964               ELSE
-00965                  IF WS-MEXC6-CLS OR
-00966                          WS-ASEXC6-CLS
-00967                     SET AGE-YES TO TRUE
-00968                     ADD +1 TO AGE-1-CTR
-00969                  ELSE
-00970                     IF NOT WS-MEXC6-CLS AND
-00971                             NOT WS-ASEXC6-CLS
-00972                        CONTINUE
-00973                     END-IF
-00974                  END-IF
-00975               END-IF
-00976            WHEN WS-MMAJ7 = WS-ASMAJ7
-00977               IF WS-MEXC7-CLS AND
-00978                       WS-ASEXC7-CLS
-00979                  CONTINUE
-00980               ELSE
-00981                  IF WS-MEXC7-CLS OR
-00982                          WS-ASEXC7-CLS
-00983                     SET AGE-YES TO TRUE
-00984                     ADD +1 TO AGE-1-CTR
-00985                  ELSE
-00986                     IF NOT WS-MEXC7-CLS AND
-00987                             NOT WS-ASEXC7-CLS
-00988                        CONTINUE
-00989                     END-IF
-00990                  END-IF
-00991               END-IF
-00992            WHEN WS-MMAJ8 = WS-ASMAJ8
-00993               IF WS-MEXC8-CLS AND
-00994                       WS-ASEXC8-CLS
-00995                  CONTINUE
-00996               ELSE
-00997                  IF WS-MEXC8-CLS OR
-00998                          WS-ASEXC8-CLS
-00999                     SET AGE-YES TO TRUE
-01000                     ADD +1 TO AGE-1-CTR
-01001                  ELSE
-01002                     IF NOT WS-MEXC8-CLS AND
-01003                             NOT WS-ASEXC8-CLS
-01004                        CONTINUE
-01005                     END-IF
-01006                  END-IF
-01007               END-IF
-01008            WHEN WS-MMAJ9 = WS-ASMAJ9
-01009               IF WS-MEXC9-CLS AND
-01010                       WS-ASEXC9-CLS
-01011                  CONTINUE
-01012               ELSE
-01013                  IF WS-MEXC9-CLS OR
-01014                          WS-ASEXC9-CLS
-01015                     SET AGE-YES TO TRUE
-01016                     ADD +1 TO AGE-1-CTR
-01017                  ELSE
-01018                     IF NOT WS-MEXC9-CLS AND
-01019                             NOT WS-ASEXC9-CLS
-01020                        CONTINUE
-01021                     END-IF
-01022                  END-IF
-01023               END-IF
-01024         END-EVALUATE.
-01025
-01026  2205-READ-NPHE-PRORAT-FILE.
-01027       READ NPHE-PRORATION-FILE.
-01028       IF NPHE-PRORATE-FND
-01029          MOVE 'N' TO WS-NP-EOF-SW
-01030          ADD +1 TO WS-NP-RECS-READ
-01031       ELSE
-01032          IF NP-NOTFND
-01033             MOVE 'Y' TO WS-NP-EOF-SW
-01034          ELSE
-01035             DISPLAY 'NPHE PRORATION FILE READ ERROR '
-01036             DISPLAY 'FILE STATUS = ' NP-STATUS
-01037             DISPLAY 'RETURN      = ' NP-RETURN
-01038             DISPLAY 'FUNCTION    = ' NP-FUNCTION
-01039             DISPLAY 'FEEDBACK    = ' NP-FEEDBACK
-01040             MOVE 16 TO RETURN-CODE
-01041             MOVE 'Y' TO SEVERE-ERR-SW.
-01042
-01043  2300-CITY-ROUTINE.
-01044      PERFORM 2201-CHECK-CLS2
-01045      IF HO-PRORATE < 1
-01046         MOVE SPACES TO WS-STATUS
-01047         PERFORM 2310-PRORATE-ROUTINE
-01048      ELSE
-01049         IF HO-NPHE-BSYR = ZERO AND
-01050            HO-ASSDVAL   = ZERO AND
-01051            HO-EQVAL     = ZERO
-01052               PERFORM 2320-DIVISIONS-ROUTINE
-01053         ELSE
-01054            IF HO-NPHE-STATUS = 'SA' OR 'CN' OR 'ME'
-01055               PERFORM 2330-SALES-ROUTINE
-01056            ELSE
-01057               IF AS-NPHE-STATUS = 'C' AND HO-NPHE-STATUS = 'TR'
-01058                  PERFORM 2340-COFE-ROUTINE
-01059 *                COMPUTE PREV-ADJ-BASE ROUNDED =
-01060 *                   PREV-ADJ-BASE * PREV-MULTIPLY * PREV-MULTIPLY
-01061 *                                 * PREV-MULTIPLY
-01062                  IF PREV-ADJ-BASE < 0
-01063                     MOVE 0 TO PREV-ADJ-BASE
-01064                  END-IF
-01065               ELSE
-01066                  PERFORM 2350-OTHER-ROUTINE
-01067               END-IF
-01068            END-IF
-01069         END-IF
-01070      END-IF.
-01071
-01072  2310-PRORATE-ROUTINE.
-01073       MOVE 'P' TO WS-STAT-SW
-01074        MOVE HO-PROP TO NP-KEY
-01075        PERFORM 2205-READ-NPHE-PRORAT-FILE
-01076        IF AGE-YES
-01077           COMPUTE PREV-BASE ROUNDED =
-01078             NP-TOT-CURR-AV * PA-PREV-EQ
-01079           MOVE NP-TOT-CURR-AV TO WS-PREV-BASE, WS-MVALUE
-01080           IF (CITY-TOWN OR NORTHWEST)
-01081 *            SUBTRACT 4500 FROM PREV-BASE
-01082 *            SUBTRACT 5000 FROM PREV-BASE
-01083              SUBTRACT WS-PRIOR-MINIMUM FROM PREV-BASE
-01084              IF PREV-ADJ-BASE < 0
-01085                 MOVE ZEROS TO PREV-ADJ-BASE
-01086              END-IF
-01087              COMPUTE PREV-ADJ-BASE ROUNDED =
-01088                  PREV-BASE * PREV-MULTIPLY
-01089              IF PREV-ADJ-BASE < 0
-01090                 MOVE ZEROS TO PREV-ADJ-BASE
-01091              END-IF
-01092           ELSE
-01093 *            SUBTRACT 5000 FROM PREV-BASE
-01094              SUBTRACT WS-PRIOR-MINIMUM FROM PREV-BASE
-01095              COMPUTE PREV-ADJ-BASE ROUNDED =
-01096                 PREV-BASE * PREV-MULTIPLY
-01097              IF PREV-ADJ-BASE < 0
-01098                 MOVE ZEROS TO PREV-ADJ-BASE
-01099              END-IF
-01100           END-IF
-01101           MOVE 'Y' TO WS-PRORATE-SW
-01102           MOVE 'PR' TO HO-NPHE-STATUS WS-STATUS
-01103           COMPUTE HO-NPHE-BSYR = PA-TAXYEAR - 1
-01104           MOVE HO-NPHE-BSYR (3:2) TO HO-YRAPPL
-01105           MOVE WS-MVALUE TO HO-ASSDVAL
-01106        ELSE
-01107           IF (HO-EQVAL > 0 AND (CITY-TOWN OR NORTHWEST
-01108                              OR SOUTHWEST))
-01109              COMPUTE PREV-ADJ-BASE ROUNDED =
-01110                HO-EQVAL * PREV-MULTIPLY
-01111              MOVE HO-EQVAL TO PREV-BASE
-01112              IF PREV-ADJ-BASE < 0
-01113                 MOVE 0 TO PREV-ADJ-BASE
-01114              END-IF
-01115              IF NPHE-PRORATE-FND
-01116                 MOVE 'Y' TO WS-PRORATE-SW
-01117                 MOVE 'PR' TO HO-NPHE-STATUS WS-STATUS
-01118              END-IF
-01119           ELSE
-01120             IF NPHE-PRORATE-FND
-01121                MOVE 'PR' TO HO-NPHE-STATUS WS-STATUS
-01122                MOVE ZERO TO WS-PREV-BASE
-01123                COMPUTE PREV-BASE ROUNDED =
-01124                  NP-TOT-CURR-AV * PA-PREV-EQ
-01125                MOVE NP-TOT-CURR-AV TO WS-PREV-BASE, WS-MVALUE
-01126                MOVE 'Y' TO WS-PRORATE-SW
-01127 *              SUBTRACT 5000 FROM PREV-BASE
-01128                SUBTRACT WS-PRIOR-MINIMUM FROM PREV-BASE
-01129                COMPUTE PREV-ADJ-BASE ROUNDED =
-01130                   PREV-BASE * PREV-MULTIPLY
-01131                IF PREV-ADJ-BASE < 0
-01132                   MOVE 0 TO PREV-ADJ-BASE
-01133                END-IF
-01134                COMPUTE HO-NPHE-BSYR = PA-TAXYEAR - 1
-01135                MOVE HO-NPHE-BSYR (3:2) TO HO-YRAPPL
-01136                MOVE WS-MVALUE        TO HO-ASSDVAL
-01137             ELSE
-01138                DISPLAY 'PRORATION RECORD NOT FOUND ' HO-PROP
-01139             END-IF
-01140        END-IF.
-01141
-01142  2320-DIVISIONS-ROUTINE.
-01143       MOVE 'D' TO WS-STAT-SW
-01144       MOVE 'DV' TO HO-NPHE-STATUS
-01145       MOVE 'N' TO WS-TYPE-5-SW.
-01146       MOVE ZEROES TO WS-D5-OCCFAC.
-01147       PERFORM 2321-CHECK-SEGS THRU 2321-EXIT
-01148          VARYING SUB FROM 1 BY 1
-01149             UNTIL SUB > M-DTL-QST-CTR OR TYPE-5-FOUND.
-01150       IF TYPE-5-FOUND AND WS-D5-OCCFAC > 0
-01151          COMPUTE WS-FULL-BASE ROUNDED =
-01152             ((M-VALUE (+8) * 100) / WS-D5-OCCFAC)
-01153          ADD M-VALUE (7) TO WS-FULL-BASE
-01154          COMPUTE PREV-BASE ROUNDED =
-01155             WS-FULL-BASE * PA-PREV-EQ
-01156          MOVE WS-FULL-BASE TO WS-MVALUE
-01157       ELSE
-01158          COMPUTE PREV-BASE ROUNDED =
-01159              M-VALUE (+9) * PA-PREV-EQ
-01160          MOVE M-VALUE (+9) TO WS-MVALUE
-01161       END-IF
-01162 *     SUBTRACT 5000 FROM PREV-BASE
-01163       SUBTRACT WS-PRIOR-MINIMUM FROM PREV-BASE
-01164       COMPUTE PREV-ADJ-BASE =
-01165          PREV-BASE * PREV-MULTIPLY
-01166       IF PREV-ADJ-BASE < 0
-01167          MOVE 0 TO PREV-ADJ-BASE
-01168       END-IF
-01169       MOVE WS-MVALUE        TO HO-ASSDVAL.
-01170       COMPUTE HO-NPHE-BSYR = PA-TAXYEAR - 1.
-01171       MOVE HO-NPHE-BSYR (3:2) TO HO-YRAPPL.
-01172  2321-CHECK-SEGS.
-01173       MOVE D1-TYP (SUB) TO EDIT-TYP
-01174       MOVE D1-CLS (SUB) TO EDIT-CLS
-01175       IF TYPE-5
-01176          MOVE 'Y' TO WS-TYPE-5-SW
-01177          MOVE D5-OCCFAC (SUB) TO WS-D5-OCCFAC
-01178       END-IF.
-01179       IF TYPE2-5 AND RES
-01180          ADD 1 TO SUB
-01181       END-IF.
-01182  2321-EXIT.
-01183      EXIT.
-01184  2330-SALES-ROUTINE.
-01185       MOVE HO-EQVAL TO PREV-ADJ-BASE.
-01186       MOVE 'S' TO WS-STAT-SW.
-01187
-01188  2340-COFE-ROUTINE.
-01189       COMPUTE PREV-BASE ROUNDED =
-01190          AS-VALUE-1 (+9) * PA-COFE-EQ
-01191       IF CITY-TOWN OR NORTHWEST
-01192          SUBTRACT 4500 FROM PREV-BASE
-01193       ELSE
-01194          SUBTRACT 5000 FROM PREV-BASE
-01195       END-IF
-01196 ******COMPUTE PREV-ADJ-BASE ROUNDED =
-01197 ******   PREV-BASE * PREV-MULTIPLY
-01198 ******MOVE AS-VALUE-1 (+9) TO WS-MVALUE HO-ASSDVAL
-01199       COMPUTE WS-CTR = PARM-TAXYEAR - PARM-BASE-YR
-01200       MOVE PREV-BASE TO  PREV-ADJ-BASE
-01201       PERFORM 2341-CALC-BASE VARYING SUB1 FROM +1 BY +1
-01202          UNTIL SUB1 > WS-CTR
-01203       IF AS-NPHE-STATUS = 'C'
-01204          MOVE 'C' TO WS-STAT-SW
-01205          MOVE 'CO' TO HO-NPHE-STATUS
-01206       END-IF.
-01207  2341-CALC-BASE.
-01208       COMPUTE PREV-ADJ-BASE ROUNDED =
-01209          PREV-BASE * PREV-MULTIPLY.
-01210  2350-OTHER-ROUTINE.
-01211       COMPUTE PREV-ADJ-BASE ROUNDED =
-01212          HO-EQVAL * PREV-MULTIPLY
-01213       IF PREV-ADJ-BASE < 0
-01214          MOVE 0 TO PREV-ADJ-BASE
-01215       END-IF
-01216       MOVE HO-ASSDVAL TO WS-MVALUE
-01217       MOVE 'E' TO WS-STAT-SW.
-01218
-01219  2375-NORTHWEST-ROUTINE.
-01220      PERFORM 2201-CHECK-CLS2
-01221      IF HO-PRORATE < 1
-01222         MOVE SPACES TO WS-STATUS
-01223         PERFORM 2310-PRORATE-ROUTINE
-01224         IF PREV-ADJ-BASE < 0
-01225            MOVE ZERO TO PREV-ADJ-BASE
-01226         END-IF
-01227      ELSE
-01228         IF HO-NPHE-BSYR = ZERO AND
-01229            HO-ASSDVAL   = ZERO AND
-01230            HO-EQVAL     = ZERO
-01231               PERFORM 2320-DIVISIONS-ROUTINE
-01232         ELSE
-01233            IF HO-NPHE-STATUS = 'SA' OR 'CN' OR 'ME'
-01234               PERFORM 2330-SALES-ROUTINE
-01235            ELSE
-01236               IF AS-NPHE-STATUS = 'C' AND HO-NPHE-STATUS = 'TR'
-01237                  PERFORM 2340-COFE-ROUTINE
-01238 *****************COMPUTE PREV-ADJ-BASE ROUNDED =
-01239 *****************   PREV-ADJ-BASE * PREV-MULTIPLY * PREV-MULTIPLY
-01240                  IF PREV-ADJ-BASE < 0
-01241                     MOVE 0 TO PREV-ADJ-BASE
-01242                  END-IF
-01243               ELSE
-01244                  PERFORM 2350-OTHER-ROUTINE
-01245               END-IF
-01246            END-IF
-01247         END-IF
-01248      END-IF.
-01249
-01250  2400-SOUTHWEST-ROUTINE.
-01251      PERFORM 2201-CHECK-CLS2
-01252      IF HO-PRORATE < 1
-01253         MOVE SPACES TO WS-STATUS
-01254         PERFORM 2310-PRORATE-ROUTINE
-01255         IF PREV-ADJ-BASE < 0
-01256            MOVE ZERO TO PREV-ADJ-BASE
-01257         END-IF
-01258      ELSE
-01259         IF HO-NPHE-BSYR = ZERO AND
-01260            HO-ASSDVAL   = ZERO AND
-01261            HO-EQVAL     = ZERO
-01262               PERFORM 2320-DIVISIONS-ROUTINE
-01263         ELSE
-01264            IF HO-NPHE-STATUS = 'SA' OR 'CN' OR 'ME'
-01265               PERFORM 2330-SALES-ROUTINE
-01266            ELSE
-01267               IF AS-NPHE-STATUS = 'C' AND HO-NPHE-STATUS = 'TR'
-01268                  PERFORM 2340-COFE-ROUTINE
-01269 *****************COMPUTE PREV-ADJ-BASE ROUNDED =
-01270 *****************   PREV-ADJ-BASE * PREV-MULTIPLY
-01271                  IF PREV-ADJ-BASE < 0
-01272                     MOVE 0 TO PREV-ADJ-BASE
-01273                  END-IF
-01274               ELSE
-01275                  PERFORM 2350-OTHER-ROUTINE
-01276               END-IF
-01277            END-IF
-01278         END-IF
-01279      END-IF.
-01280
-01281  2410-CALC-PREV-BASE.
-01282      MOVE ZEROS TO WS-PREV-BASE
-01283      IF AGE-YES
-01284         COMPUTE  PREV-BASE ROUNDED =
-01285            M-VALUE (+9) * PA-PREV-EQ
-01286         MOVE M-VALUE (+9) TO WS-PREV-BASE WS-MVALUE
-01287      ELSE
-01288         COMPUTE  PREV-BASE ROUNDED =
-01289                  AS-VALUE-1 (+9) * PA-PREV-EQ
-01290         MOVE AS-VALUE-1 (+9) TO WS-PREV-BASE WS-MVALUE
-01291      END-IF
-01292 *    SUBTRACT 5000 FROM PREV-BASE
-01293      SUBTRACT WS-PRIOR-MINIMUM FROM PREV-BASE
-01294      COMPUTE PREV-ADJ-BASE ROUNDED =
-01295         PREV-BASE * PREV-MULTIPLY
-01296      IF PREV-ADJ-BASE < 0
-01297         MOVE ZERO TO PREV-ADJ-BASE
-01298      END-IF
-01299      IF AS-NPHE-STATUS = 'C'
-01300         MOVE 'CO' TO HO-NPHE-STATUS
-01301         MOVE 'C'  TO WS-STAT-SW
-01302      ELSE
-01303         IF AS-NPHE-STATUS = 'H'
-01304            MOVE 'HP' TO HO-NPHE-STATUS
-01305            MOVE 'H'  TO WS-STAT-SW
-01306         END-IF
-01307      END-IF.
-01308
-01309 *4000-ERROR-REPORT-RTN.
-01310 *    MOVE CMST-MATCH  TO DIS-KEY
-01311 *    MOVE WS-MSG  TO DIS-MSG
-01312 *    DISPLAY DISPLAY-LINE.
-01313                          SKIP2
-01314  4200-OUTPUT-HOMEOWNER-RTN.
-01315      MOVE HO-REC  TO HO-REC2
-01316      IF WS-PRORATE-SW = 'Y'
-01317         MOVE SPACES TO WS-PRORATE-SW
-01318         COMPUTE CURR-ADJ-BASE ROUNDED =
-01319            NP-TOT-CURR-AV * PA-CURR-EQ
-01320      ELSE
-01321         MOVE ZEROS  TO  WS-CURR-AV
-01322         MOVE M-VALUE (+9) TO WS-CURR-AV
-01323         COMPUTE CURR-ADJ-BASE ROUNDED =
-01324            M-VALUE (+9) * PA-CURR-EQ
-01325      END-IF
-01326      COMPUTE NPHE-AMOUNT = CURR-ADJ-BASE - PREV-ADJ-BASE
-01327      MOVE NPHE-AMOUNT TO SAVE-NPHE-AMOUNT
-01328 * *  IF HO-PROP = 13251000190000
-01329 * *     DISPLAY 'NPHE '  NPHE-AMOUNT
-01330 * *             'CUR  ' CURR-ADJ-BASE
-01331 * *             'PREV ' PREV-ADJ-BASE
-01332 * *  END-IF
-01333      IF CITY-TOWN
-01334         EVALUATE  TRUE
-01335            WHEN NPHE-AMOUNT < NPHE-LO-VAL
-01336               MOVE NPHE-LO-VAL  TO NPHE-AMOUNT
-01337            WHEN NPHE-AMOUNT > NPHE-HI-VAL-CITY
-01338               MOVE NPHE-HI-VAL-CITY  TO NPHE-AMOUNT
-01339            WHEN NPHE-AMOUNT < 0
-01340               MOVE NPHE-LO-VAL  TO NPHE-AMOUNT
-01341         END-EVALUATE
-01342 *       IF NPHE-AMOUNT < 30000
-01343 *       IF NPHE-AMOUNT < 33000
-01344 *          CONTINUE
-01345 *       ELSE
-01346 *          PERFORM 4500-CORRECT-NPHE
-01347 *       END-IF
-01348      ELSE
-01349         IF NORTHWEST
-01350            EVALUATE  TRUE
-01351               WHEN NPHE-AMOUNT < NPHE-LO-VAL
-01352                  MOVE NPHE-LO-VAL  TO NPHE-AMOUNT
-01353               WHEN NPHE-AMOUNT > NPHE-HI-VAL-NRWS
-01354                  MOVE NPHE-HI-VAL-NRWS TO NPHE-AMOUNT
-01355               WHEN NPHE-AMOUNT < 0
-01356                  MOVE NPHE-LO-VAL  TO NPHE-AMOUNT
-01357            END-EVALUATE
-01358         ELSE
-01359            IF SOUTHWEST
-01360               EVALUATE  TRUE
-01361                  WHEN NPHE-AMOUNT < NPHE-LO-VAL
-01362                     MOVE NPHE-LO-VAL TO NPHE-AMOUNT
-01363                  WHEN NPHE-AMOUNT > NPHE-HI-VAL-SWWS
-01364                     MOVE NPHE-HI-VAL-SWWS TO NPHE-AMOUNT
-01365                  WHEN NPHE-AMOUNT < 0
-01366                     MOVE NPHE-LO-VAL TO NPHE-AMOUNT
-01367               END-EVALUATE
-01368            END-IF
-01369         END-IF
-01370      END-IF
-01371      EVALUATE  TRUE
-01372         WHEN HO-REC-NOCHANGE
-01373            CONTINUE
-01374         WHEN HO-REC-ZERO
-01375            MOVE ZEROS  TO HO-NPHE2  HO-NPHE-BSYR2
-01376         WHEN HO-REC-NPHE
-01377            MOVE NPHE-AMOUNT   TO HO-NPHE2
-01378            MOVE PREV-ADJ-BASE TO HO-EQVAL2
-01379            MOVE PA-CURR-EQ    TO HO-EQFCTR2
-01380            IF WS-STAT-SW = 'C'
-01381               MOVE PA-BASE-YR (3:2) TO HO-YRAPPL2
-01382               MOVE PA-BASE-YR       TO HO-NPHE-BSYR2
-01383            END-IF
-01384      END-EVALUATE.
-01385            MOVE HO-PROP      TO LDMK-PROP.
-01386            MOVE PA-TAXYEAR   TO LDMK-YEAR.
-01387            MOVE SPACES       TO LNDMRK-EOF-SW.
-01388            PERFORM 4400-READ-LANDMARK
-01389            IF LNDMRK-FND
-01390               MOVE NPHE-LO-VAL TO HO-NPHE2, NPHE-AMOUNT
-01391               MOVE 'LN'        TO HO-NPHE-STATUS-2
-01392            END-IF
-01393      IF M-VALUE (1) > 0
-01394         MOVE NPHE-LO-VAL TO HO-NPHE2, NPHE-AMOUNT
-01395         MOVE 'SF'        TO HO-NPHE-STATUS-2
-01396      END-IF
-01397      MOVE WS-VAL-CLS TO WK-VAL-CLS
-01398      IF NOT VALID-CLASS
-01399         MOVE NPHE-LO-VAL TO HO-NPHE2, NPHE-AMOUNT
-01400      END-IF
-01401      MOVE HO-NPHE-BSYR2 TO WS-BASE-YR
-01402      WRITE HO-REC2
-01403      ADD +1  TO HOMS-OUT-CTR.
-01404                          SKIP2
-01405  4300-OUTPUT-NPHE-RTN.
-01406      INITIALIZE NPHE-REC
-01407      MOVE M-PROP  TO PROP-NO
-01408      MOVE WS-BASE-YR  TO BASE-YR
-01409      MOVE HO-ASSDVAL     TO NP-BASE-ASSD-VAL
-01410      MOVE PREV-ADJ-BASE  TO NP-BASE-ADJ-EAV
-01411      MOVE CURR-ADJ-BASE  TO CURR-EAV
-01412      MOVE ZEROS TO CURR-AV
-01413      IF WS-STATUS = 'PR'
-01414         MOVE NP-TOT-CURR-AV TO CURR-AV
-01415         MOVE SPACES TO WS-STATUS
-01416      ELSE
-01417         MOVE WS-CURR-AV    TO CURR-AV
-01418      END-IF
-01419      MOVE PREV-BASE    TO NP-BASE-EAV
-01420      MOVE NPHE-AMOUNT  TO NPHE-AMT
-01421      MOVE M-CLS  TO NPHE-CLASS
-01422      WRITE NPHE-REC
-01423      ADD +1  TO NPHE-OUT-CTR.
-01424                          SKIP2
-01425  4400-READ-LANDMARK.
-01426       READ LNDMRK-PROP-FILE.
-01427       IF GOOD-LAND
-01428          MOVE 'N' TO LNDMRK-EOF-SW
-01429          ADD +1 TO LNDMRK-RECS-READ
-01430       ELSE
-01431          IF LAND-NOTFND
-01432             MOVE 'Y' TO LNDMRK-EOF-SW
-01433          ELSE
-01434             DISPLAY 'LANDMARK FILE READ ERROR '
-01435             DISPLAY 'FILE STATUS = ' LDMK-STATUS
-01436             DISPLAY 'RETURN      = ' LF-RETURN
-01437             DISPLAY 'FUNCTION    = ' LF-FUNCTION
-01438             DISPLAY 'FEEDBACK    = ' LF-FEEDBACK
-01439             MOVE 16 TO RETURN-CODE
-01440             MOVE 'Y' TO SEVERE-ERR-SW.
-01441
-01442  4500-CORRECT-NPHE.
-01443 *    IF HO-NPHE-BSYR = 2002
-01444 *       MOVE HO-NPHE-BSYR (3:2) TO EQ-YEAR
-01445 *    ELSE
-01446 *       IF HO-TEMP-ASSD = ZERO
-01447 *          MOVE HO-NPHE-BSYR (3:2) TO EQ-YEAR
-01448 *       ELSE
-01449 *          MOVE 02 TO EQ-YEAR
-01450 *       END-IF
-01451 *    END-IF
-01452
-01453 *    MOVE 1                  TO EQ-QUAD
-01454      PERFORM 4600-GET-EQUAL-FACTOR
-01455 * *  IF HO-PROP = 13251000190000
-01456 * *  IF HO-PROP = 13251000190000 OR 13251090360000
-01457 * *     DISPLAY 'ASSD EQ       '  HO-ASSDVAL  '  ' EQ-FACTOR
-01458 * *     DISPLAY 'TMP ASSD NPHE '  HO-TEMP-ASSD ' ' NPHE-AMOUNT
-01459 * *  END-IF
-01460      IF WS-REC-FND
-01461 *       IF HO-TEMP-ASSD = ZERO
-01462 *          COMPUTE WS-BASE-EAV ROUNDED =
-01463 *             HO-ASSDVAL  * EQ-FACTOR
-01464 *       ELSE
-01465 *          COMPUTE WS-BASE-EAV ROUNDED =
-01466 *             HO-TEMP-ASSD  * EQ-FACTOR
-01467 *       END-IF
-01468         COMPUTE WS-MIN-R    ROUNDED =
-01469            WS-BASE-EAV * WS-MIN
-01470         COMPUTE WS-MAX-R    ROUNDED =
-01471            WS-BASE-EAV * WS-MAX
-01472 * *     IF HO-PROP = 13251000190000
-01473 * *     IF HO-PROP = 13251000190000 OR 13251090360000
-01474 * *       DISPLAY 'MIN/MAX 3  ' WS-MIN-R ' ' WS-MAX-R ' '
-01475 * *       DISPLAY 'CURREAV BSEAV 3 ' CURR-ADJ-BASE ' ' WS-BASE-EA
-01476 * *     END-IF
-01477         IF CURR-ADJ-BASE < WS-MIN-R OR CURR-ADJ-BASE = WS-MIN-R
-01478            CONTINUE
-01479         ELSE
-01480            IF CURR-ADJ-BASE < WS-MAX-R
-01481 *             SUBTRACT 30000 FROM SAVE-NPHE-AMOUNT
-01482               SUBTRACT 33000 FROM SAVE-NPHE-AMOUNT
-01483 *             IF SAVE-NPHE-AMOUNT > 5000
-01484               IF SAVE-NPHE-AMOUNT > 2000
-01485 *                ADD 5000 TO NPHE-AMOUNT
-01486                  ADD 2000 TO NPHE-AMOUNT
-01487               ELSE
-01488                  ADD SAVE-NPHE-AMOUNT TO NPHE-AMOUNT
-01489               END-IF
-01490            ELSE
-01491 *             SUBTRACT 30000 FROM SAVE-NPHE-AMOUNT
-01492               SUBTRACT 33000 FROM SAVE-NPHE-AMOUNT
-01493 *             IF SAVE-NPHE-AMOUNT > 10000
-01494               IF SAVE-NPHE-AMOUNT > 7000
-01495 *                ADD 10000 TO NPHE-AMOUNT
-01496                  ADD 7000 TO NPHE-AMOUNT
-01497               ELSE
-01498                  ADD SAVE-NPHE-AMOUNT TO NPHE-AMOUNT
-01499               END-IF
-01500 * *           IF HO-PROP = 13251000190000
-01501 * *              DISPLAY 'SVNPHE       ' SAVE-NPHE-AMOUNT
-01502 * *              DISPLAY 'NPHE         ' NPHE-AMOUNT
-01503 * *           END-IF
-01504         END-IF
-01505      END-IF.
-01506  4600-GET-EQUAL-FACTOR.
-01507 *    READ EQUAL-FACTOR
-01508 *    IF EQ-NORMAL-STATUS
-01509 *       MOVE 'Y' TO WS-REC-FND-SW
-01510 *    ELSE
-01511 *       IF EQ-RECORD-NOT-FOUND
-01512 *          MOVE 'N' TO WS-REC-FND-SW
-01513 *       ELSE
-01514 *          DISPLAY 'EQUALFCT READ FAILED ' EQ-STATUS
-01515 *                  'RETURN               ' EQ-RETURN
-01516 *                  'FUNCTION             ' EQ-FUNCTION
-01517 *                  'FEEDBACK             ' EQ-FEEDBACK
-01518 *          MOVE 16 TO RETURN-CODE
-01519 *       END-IF
-01520 *    END-IF.
-01521  9000-PARM-CHECK-RTN.
-01522      IF VALID-PARM-LGTH
-01523         PERFORM 9010-DO-PARM-CHECK-RTN
-01524      ELSE
-01525         MOVE 16  TO RETURN-CODE
-01526         DISPLAY 'PARM ERROR -- INVALID PARM LENGTH '
-01527                 'IT MUST BE 23'
-01528         DISPLAY 'PARM LIST: '  PARM-LIST
-01529      END-IF.
-01530                          SKIP2
-01531  9010-DO-PARM-CHECK-RTN.
-01532      IF PARM-PREV-EQ-X NUMERIC
-01533         IF PARM-PREV-EQ = ZEROS
-01534            MOVE 16  TO RETURN-CODE
-01535            DISPLAY 'PARM ERROR -- PREV EQ FACTOR NOT > ZEROS'
-01536            DISPLAY 'PARM PREF EQ FACTOR: '  PARM-PREV-EQ
-01537         END-IF
-01538      ELSE
-01539         MOVE 16  TO RETURN-CODE
-01540         DISPLAY 'PARM ERROR -- PREV EQ FACTOR NOT NUMERIC'
-01541         DISPLAY 'PARM PREF EQ FACTOR: '  PARM-PREV-EQ-X
-01542      END-IF
-01543                          SKIP1
-01544      IF PARM-CURR-EQ-X NUMERIC
-01545         IF PARM-CURR-EQ = ZEROS
-01546            MOVE 16  TO RETURN-CODE
-01547            DISPLAY 'PARM ERROR -- CURR EQ FACTOR NOT > ZEROS'
-01548            DISPLAY 'PARM CURR EQ FACTOR: '  PARM-CURR-EQ
-01549         END-IF
-01550      ELSE
-01551         MOVE 16  TO RETURN-CODE
-01552         DISPLAY 'PARM ERROR -- CURR EQ FACTOR NOT NUMERIC'
-01553         DISPLAY 'PARM CURR EQ FACTOR: '  PARM-CURR-EQ-X
-01554      END-IF
-01555                          SKIP1
-01556      IF PARM-COFE-EQ-X NUMERIC
-01557         IF PARM-COFE-EQ = ZEROS
-01558            MOVE 16  TO RETURN-CODE
-01559            DISPLAY 'PARM ERROR -- COFE EQ FACTOR NOT > ZEROS'
-01560            DISPLAY 'PARM COFE EQ FACTOR: '  PARM-COFE-EQ
-01561         END-IF
-01562      ELSE
-01563         MOVE 16  TO RETURN-CODE
-01564         DISPLAY 'PARM ERROR -- COFE EQ FACTOR NOT NUMERIC'
-01565         DISPLAY 'PARM COFE EQ FACTOR: '  PARM-COFE-EQ-X
-01566      END-IF
-01567                          SKIP1
-01568      IF PARM-BASE-YR-X NUMERIC
-01569         IF PARM-BASE-YR = ZEROS
-01570            MOVE 16  TO RETURN-CODE
-01571            DISPLAY 'PARM ERROR -- BASE YEAR NOT > ZEROS'
-01572            DISPLAY 'PARM BASE YEAR.....: '  PARM-BASE-YR
-01573         END-IF
-01574      ELSE
-01575         MOVE 16  TO RETURN-CODE
-01576         DISPLAY 'PARM ERROR -- BASE YEAR NOT NUMERIC'
-01577         DISPLAY 'PARM BASE YEAR.....: '  PARM-BASE-YR-X
-01578      END-IF.
-01579      IF PARM-TAXYEAR-X NUMERIC
-01580         IF PARM-TAXYEAR = ZEROS
-01581            MOVE 16  TO RETURN-CODE
-01582            DISPLAY 'PARM ERROR -- TAXYEAR NOT > ZEROS'
-01583            DISPLAY 'PARM TAXYEAR.....: '  PARM-TAXYEAR
-01584         END-IF
-01585      ELSE
-01586         MOVE 16  TO RETURN-CODE
-01587         DISPLAY 'PARM ERROR -- TAXYEAR NOT NUMERIC'
-01588         DISPLAY 'PARM TAXYEAR.....: '  PARM-TAXYEAR-X
-01589      END-IF.
-01590                          SKIP2
-01591  9200-INITIALIZE-RTN.
-01592      MOVE PARM-LIST  TO PARM-AREA
-01593      DISPLAY '*****  PARM INFO  *****'
-01594      MOVE PA-PREV-EQ  TO DISPLAY-EQ
-01595      DISPLAY '   PARM PREV EQ FACTOR: '  DISPLAY-EQ
-01596      MOVE PA-CURR-EQ  TO DISPLAY-EQ
-01597      DISPLAY '   PARM CURR EQ FACTOR: '  DISPLAY-EQ
-01598      MOVE PA-COFE-EQ  TO DISPLAY-EQ
-01599      DISPLAY '   PARM COFE EQ FACTOR: '  DISPLAY-EQ
-01600      DISPLAY '   PARM BASE YEAR.....: '  PA-BASE-YR
-01601      DISPLAY '   PARM TAX YEAR......: '  PA-TAXYEAR
-01602      DISPLAY SPACES.
-01603                          SKIP2
-01604  9300-DISPLAY-CTRS-RTN.
-01605      DISPLAY SPACES
-01606      DISPLAY '*****  COUNTERS  *****'
-01607      MOVE HOMS-READ-CTR  TO CTR-DISPLAY
-01608      DISPLAY 'HOMEOWNER RECORDS READ.....: '  CTR-DISPLAY
-01609      MOVE CMST-READ-CTR  TO CTR-DISPLAY
-01610      DISPLAY 'CURRENT MASTER RECORDS READ: '  CTR-DISPLAY
-01611      MOVE PMST-READ-CTR  TO CTR-DISPLAY
-01612      DISPLAY 'PRIOR MASTER RECORDS READ..: '  CTR-DISPLAY
-01613      MOVE HOMS-OUT-CTR  TO CTR-DISPLAY
-01614      DISPLAY 'HOMEOWNER RECORDS WRITTEN..: '  CTR-DISPLAY
-01615      MOVE NO-CHG-CTR    TO CTR-DISPLAY
-01616      DISPLAY 'HOMEOWNER RECORDS W/O CHG..: '  CTR-DISPLAY
-01617      MOVE NPHE-OUT-CTR  TO CTR-DISPLAY
-01618      DISPLAY 'NPHE RECORDS WRITTEN.......: '  CTR-DISPLAY
-01619      MOVE AGE-1-CTR     TO CTR-DISPLAY
-01620      DISPLAY 'RECORDS W/ AGE = 1 ........: '  CTR-DISPLAY
-01621      MOVE PRIOR-CTR     TO CTR-DISPLAY
-01622      DISPLAY 'RECORDS W/ PRIOR YEAR .....: '  CTR-DISPLAY
-01623      MOVE NO-PRIOR-CTR  TO CTR-DISPLAY
-01624      DISPLAY 'RECORDS W/O PRIOR YEAR ....: '  CTR-DISPLAY
-01625      MOVE LNDMRK-RECS-READ TO CTR-DISPLAY
-01626      DISPLAY 'LANDMARK RECORDS READ  ....: '  CTR-DISPLAY
-01627      DISPLAY SPACES.
-01628      MOVE WS-NP-RECS-READ TO CTR-DISPLAY
-01629      DISPLAY 'NPHE PRORATE RECS READ ....: '  CTR-DISPLAY
-01630      DISPLAY SPACES.
+00200 ***INCLUDE PRINTFILE
+00201                          SKIP2
+00202  COPY ASLNDMRKF1.
+00203                          SKIP1
+00204  COPY ASNPHEPRF1.
+00205                          SKIP1
+00206  FD  NPHE-PARM-FILE
+00207      BLOCK CONTAINS 0 RECORDS
+00208      LABEL RECORDS STANDARD
+00209      RECORD CONTAINS 80 CHARACTERS
+00210      DATA RECORD IS NPHE-PARM-REC.
+00211  01  NPHE-PARM-REC.
+00212      05  PP-PRIOR-MINIMUM     PIC 9(5).
+00213      05  PP-NPHE-LO-VAL       PIC 9(5).
+00214      05  PP-NPHE-HI-VAL       PIC 9(5).
+00215      05  PP-NPHE-HI-VAL-CITY  PIC 9(5).
+00216      05  PP-NPHE-HI-VAL-SWWS  PIC 9(5).
+00217      05  PP-NPHE-HI-VAL-NRWS  PIC 9(5).
+00218      05  FILLER               PIC X(50).
+00218A                         SKIP1
+00218B*****************************************************************
+00218C* COE-RETRO-FILE IS AN OPTIONAL MULTI-RECORD CONTROL FILE --
+00218D* ONE RECORD PER PROPERTY THE COE-RETRO PARM FLAG SHOULD ACTUALLY
+00218E* APPLY TO, EACH CARRYING THAT PROPERTY'S OWN CERTIFICATE-OF-
+00218F* ERROR BASE YEAR AND TAX YEAR.  SEE 9016-LOAD-COE-RETRO-LIST-RTN.
+00218G*****************************************************************
+00218H FD  COE-RETRO-FILE
+00218I     BLOCK CONTAINS 0 RECORDS
+00218J     LABEL RECORDS STANDARD
+00218K     RECORD CONTAINS 80 CHARACTERS
+00218L     DATA RECORD IS COE-RETRO-REC.
+00218M 01  COE-RETRO-REC.
+00218N     05  CR-PROP              PIC 9(14).
+00218O     05  CR-COE-BASE-YR       PIC 9(4).
+00218P     05  CR-COE-TAXYEAR       PIC 9(4).
+00218Q     05  FILLER               PIC X(58).
+00219A                         SKIP1
+00220B FD  CONTROL-TOTALS-FILE
+00221C     BLOCK CONTAINS 0 RECORDS
+00222D     LABEL RECORDS STANDARD
+00223E     RECORD CONTAINS 80 CHARACTERS
+00224F     DATA RECORD IS CTLBAL-REC.
+00225G 01  CTLBAL-REC.
+00226H COPY ASHMACTR01.
+00227                          SKIP1
+00228 *FD  EQUAL-FACTOR
+00229 *    BLOCK CONTAINS 0 RECORDS
+00230 *    LABEL RECORDS STANDARD
+00231 *    RECORD CONTAINS 21 CHARACTERS
+00232 *    DATA RECORD IS EQ-RECORD.
+00233 *01  EQ-RECORD.
+00234 *COPY REBEQFRD01.
+00235                          SKIP1
+00236  WORKING-STORAGE SECTION.
+00237                          SKIP1
+00238 *****SWITCHES.
+00239  77  DRYRUN-SW           PIC X   VALUE 'N'.
+00240      88  DRYRUN-MODE             VALUE 'Y'.
+00241A 77  COE-RETRO-SW        PIC X   VALUE 'N'.
+00242B     88  COE-RETRO-MODE          VALUE 'Y'.
+00242C 77  COE-RETRO-EOF-SW    PIC X   VALUE 'N'.
+00242D     88  COE-RETRO-EOF           VALUE 'Y'.
+00242E 77  WS-COE-RETRO-MATCH-SW  PIC X   VALUE 'N'.
+00242F     88  COE-RETRO-MATCHED          VALUE 'Y'.
+00242H 77  COE-RETRO-TABLE-CTR PIC S9(4) VALUE +0     BINARY.
+00242Q 77  WS-COE-RETRO-DELTA  PIC S9(9) VALUE +0.
+00242R 01  COE-RETRO-TABLE.
+00242J     05  CR-ENTRY OCCURS 50 TIMES INDEXED BY CR-IDX.
+00242K         10  CR-T-PROP        PIC 9(14)  VALUE ZEROS.
+00242L         10  CR-T-BASE-YR     PIC 9(4)   VALUE ZEROS.
+00242M         10  CR-T-TAXYEAR     PIC 9(4)   VALUE ZEROS.
+00242N         10  CR-T-OLD-AMT     PIC S9(9)  VALUE ZEROS.
+00242O         10  CR-T-NEW-AMT     PIC S9(9)  VALUE ZEROS.
+00243  77  NPHE-PARM-EOF-SW    PIC X   VALUE 'N'.
+00244      88  NPHE-PARM-EOF           VALUE 'Y'.
+00245  77  LNDMRK-EOF-SW       PIC X   VALUE 'N'.
+00246      88  LNDMRK-EOF              VALUE 'Y'.
+00247      88  LNDMRK-FND              VALUE 'N'.
+00248  77  LNDMRK-RECS-READ    PIC S9(9) PACKED-DECIMAL VALUE +0.
+00249  77  WS-NP-EOF-SW        PIC X   VALUE 'N'.
+00250      88  NP-EOF                  VALUE 'Y'.
+00251      88  NP-FND                  VALUE 'N'.
+00252  77  WS-NP-RECS-READ     PIC S9(9) PACKED-DECIMAL VALUE +0.
+00253A 77  HO-STAT-SA-CTR      PIC S9(7) PACKED-DECIMAL VALUE +0.
+00254B 77  HO-STAT-CN-CTR      PIC S9(7) PACKED-DECIMAL VALUE +0.
+00255C 77  HO-STAT-ME-CTR      PIC S9(7) PACKED-DECIMAL VALUE +0.
+00256D 77  HO-STAT-TR-CTR      PIC S9(7) PACKED-DECIMAL VALUE +0.
+00257E 77  HO-STAT-PR-CTR      PIC S9(7) PACKED-DECIMAL VALUE +0.
+00258F 77  HO-STAT-DV-CTR      PIC S9(7) PACKED-DECIMAL VALUE +0.
+00259G 77  HO-STAT-CO-CTR      PIC S9(7) PACKED-DECIMAL VALUE +0.
+00260H 77  HO-STAT-HP-CTR      PIC S9(7) PACKED-DECIMAL VALUE +0.
+00261I 77  HO-STAT-OTHR-CTR    PIC S9(7) PACKED-DECIMAL VALUE +0.
+00262J 77  AS-STAT-C-CTR       PIC S9(7) PACKED-DECIMAL VALUE +0.
+00263K 77  AS-STAT-H-CTR       PIC S9(7) PACKED-DECIMAL VALUE +0.
+00264L 77  AS-STAT-OTHR-CTR    PIC S9(7) PACKED-DECIMAL VALUE +0.
+00265A 77  PRIORMIN-CLAMP-CTR  PIC S9(7) PACKED-DECIMAL VALUE +0.
+00266  77  WS-STATUS           PIC XX   VALUE SPACES.
+00267  77  WS-PRORATE          PIC 9(5)  PACKED-DECIMAL VALUE 0.
+00268  77  WS-PRORATE-SW       PIC X   VALUE ' '.
+00269  77  WS-STAT-SW          PIC X   VALUE ' '.
+00270  77  SEVERE-ERR-SW       PIC X            VALUE 'N'.
+00271      88  NO-SEVERE-ERR                    VALUE 'N'.
+00272      88  SEVERE-ERR                       VALUE 'Y'.
+00273  77  EOF-HOMS-SW         PIC X            VALUE 'N'.
+00274      88  NO-EOF-HOMS                      VALUE 'N'.
+00275      88  EOF-HOMS                         VALUE 'Y'.
+00276  77  EOF-CMST-SW         PIC X            VALUE 'N'.
+00277      88  NO-EOF-CMST                      VALUE 'N'.
+00278      88  EOF-CMST                         VALUE 'Y'.
+00279  77  EOF-PMST-SW         PIC X            VALUE 'N'.
+00280      88  NO-EOF-PMST                      VALUE 'N'.
+00281      88  EOF-PMST                         VALUE 'Y'.
+00282  77  READ-HOMS-SW        PIC X            VALUE 'N'.
+00283      88  READ-HOMS-RESET                  VALUE 'N'.
+00284      88  READ-HOMS                        VALUE 'Y'.
+00285  77  READ-CMST-SW        PIC X            VALUE 'N'.
+00286      88  READ-CMST-RESET                  VALUE 'N'.
+00287      88  READ-CMST                        VALUE 'Y'.
+00288  77  VALID-HOMS-SW       PIC X            VALUE 'N'.
+00289      88  VALID-HOMS-RESET                 VALUE 'N'.
+00290      88  VALID-HOMS                       VALUE 'Y'.
+00291  77  PMST-READ-SW        PIC X            VALUE 'N'.
+00292      88  PMST-READ-RESET                  VALUE 'N'.
+00293      88  PMST-READ                        VALUE 'Y'.
+00294  77  PRIOR-MISSINT-SW    PIC X            VALUE 'N'.
+00295      88  PRIOR-MISSING-RESET              VALUE 'N'.
+00296      88  PRIOR-MISSING                    VALUE 'Y'.
+00297  77  AGE-SW              PIC X            VALUE 'N'.
+00298      88  AGE-NO                           VALUE 'N'.
+00299      88  AGE-YES                          VALUE 'Y'.
+00300  77  NO-REC-SW           PIC X            VALUE 'N'.
+00301      88  NO-REC-RESET                     VALUE 'N'.
+00302      88  NO-REC                           VALUE 'Y'.
+00303  77  HO-REC-FLAG         PIC X            VALUE 'N'.
+00304      88  HO-REC-NOCHANGE                  VALUE 'N'.
+00305      88  HO-REC-NPHE                      VALUE 'Y'.
+00306      88  HO-REC-ZERO                      VALUE 'Z'.
+00307                          SKIP1
+00308 *****WORK VARIABLES.
+00309  77  CMST-SUB            PIC S9(4)        VALUE +0     BINARY.
+00310  77  CTR-DISPLAY         PIC Z,ZZZ,ZZ9.
+00311  77  DISPLAY-EQ          PIC 9.9(4).
+00312  77  WK-TOWN             PIC 9(2).
+00313      88  CITY-TOWN   VALUE 70 71 72 73 74 75 76 77.
+00314      88  NORTHWEST   VALUE 10 16 17 18 20 22 23 24 25 26 29 35 38
+00315      88  SOUTHWEST   VALUE 11 12 13 14 15 19 21 27 28 30 31 32 33
+00316                            34 36 37 39.
+00317 
+00318  77  WS-VAL-CLS          PIC X(3)  VALUE SPACES.
+00319  77  WK-VAL-CLS          PIC 9(3)  VALUE ZEROS.
+00320      88  VALID-CLASS     VALUE 200 THRU 299.
+00321 
+00322  77  WS-MVALUE           PIC S9(9)        PACKED-DECIMAL VALUE 0.
+00323                          SKIP2
+00324  77  WS-BASE-YR          PIC 9(4)  VALUE 0.
+00325 *
+00326  77  WS-MIN              PIC 9V9   VALUE 1.8.
+00327  77  WS-MAX              PIC 9V9   VALUE 2.0.
+00328  77  WS-MIN-R            PIC 9(9)  VALUE ZEROES.
+00329  77  WS-MAX-R            PIC 9(9)  VALUE ZEROES.
+00330  77  WS-BASE-EAV         PIC S9(9) VALUE ZEROES.
+00331  77  WS-REC-FND-SW       PIC X     VALUE 'N'.
+00332      88  WS-REC-FND                    VALUE 'Y'.
+00333  77  SUB                 PIC S9(4) VALUE +0     BINARY.
+00334  77  SUB1                PIC S9(4) VALUE +0     BINARY.
+00335  77  WS-CTR              PIC S9(4) VALUE +0     BINARY.
+00336  77  WS-TYPE-5-SW        PIC X     VALUE 'N'.
+00337      88 TYPE-5-FOUND               VALUE 'Y'.
+00338  77  WS-D5-OCCFAC        PIC S99V9 VALUE ZEROES COMP-3.
+00339  01  PACKED-DECIMAL-VARIABLES             PACKED-DECIMAL.
+00340 *    THE THRESHOLD AMOUNTS BELOW (WS-PRIOR-MINIMUM, NPHE-LO-VAL,
+00341 *    NPHE-HI-VAL AND THE NPHE-HI-VAL-xxxx BREAKPOINTS) ARE
+00342 *    COMPILE-TIME DEFAULTS ONLY.  9015-LOAD-NPHE-PARMS-RTN
+00343 *    OVERLAYS THEM EACH RUN FROM THE NPHE-PARM-FILE CONTROL
+00344 *    FILE SO THE ANNUAL EXEMPTION-AMOUNT CHANGE IS A DATA
+00345 *    CHANGE, NOT A SOURCE CHANGE AND RECOMPILE.
+00346      05  WS-PRIOR-MINIMUM PIC 9(5)         VALUE 7000.
+00347      05  PREV-MULTIPLY    PIC 9V99         VALUE 1.07.
+00348 *    05  NPHE-LO-VAL      PIC 9(5)         VALUE 4500.
+00349 *    05  NPHE-LO-VAL      PIC 9(5)         VALUE 5000.
+00350 *    05  NPHE-LO-VAL      PIC 9(5)         VALUE 5500.
+00351 *    05  NPHE-LO-VAL      PIC 9(5)         VALUE 6000.
+00352 *    05  NPHE-LO-VAL      PIC 9(5)         VALUE 7000.
+00353      05  NPHE-LO-VAL      PIC 9(5)         VALUE 10000.
+00354 *    05  NPHE-HI-VAL      PIC 9(5)         VALUE 20000.
+00355 *    05  NPHE-HI-VAL      PIC 9(5)         VALUE 7000.
+00356      05  NPHE-HI-VAL      PIC 9(5)         VALUE 10000.
+00357 *
+00358 *    05  NPHE-HI-VAL-CITY PIC 9(5)         VALUE 30000.
+00359 *    05  NPHE-HI-VAL-CITY PIC 9(5)         VALUE 33000.
+00360 *    05  NPHE-HI-VAL-CITY PIC 9(5)         VALUE 26000.
+00361 *    05  NPHE-HI-VAL-CITY PIC 9(5)         VALUE 20000.
+00362 *    05  NPHE-HI-VAL-CITY PIC 9(5)         VALUE 16000.
+00363 *    05  NPHE-HI-VAL-CITY PIC 9(5)         VALUE 12000.
+00364 *    05  NPHE-HI-VAL-CITY PIC 9(5)         VALUE  6000.
+00365 *    05  NPHE-HI-VAL-CITY PIC 9(5)         VALUE  7000.
+00366      05  NPHE-HI-VAL-CITY PIC 9(5)         VALUE 10000.
+00367 *
+00368 *    05  NPHE-HI-VAL-SWWS PIC 9(5)         VALUE 26000.
+00369 *    05  NPHE-HI-VAL-SWWS PIC 9(5)         VALUE 20000.
+00370 *    05  NPHE-HI-VAL-SWWS PIC 9(5)         VALUE 33000.
+00371 *    05  NPHE-HI-VAL-SWWS PIC 9(5)         VALUE 20000.
+00372 *    05  NPHE-HI-VAL-SWWS PIC 9(5)         VALUE 16000.
+00373 *    05  NPHE-HI-VAL-SWWS PIC 9(5)         VALUE 12000.
+00374 *    05  NPHE-HI-VAL-SWWS PIC 9(5)         VALUE 7000.
+00375      05  NPHE-HI-VAL-SWWS PIC 9(5)         VALUE 10000.
+00376 *
+00377 *    05  NPHE-HI-VAL-NRWS PIC 9(5)         VALUE 33000.
+00378 *    05  NPHE-HI-VAL-NRWS PIC 9(5)         VALUE 26000.
+00379 *    05  NPHE-HI-VAL-NRWS PIC 9(5)         VALUE 20000.
+00380 *    05  NPHE-HI-VAL-NRWS PIC 9(5)         VALUE 16000.
+00381 *    05  NPHE-HI-VAL-NRWS PIC 9(5)         VALUE 12000.
+00382 *    05  NPHE-HI-VAL-NRWS PIC 9(5)         VALUE  7000.
+00383      05  NPHE-HI-VAL-NRWS PIC 9(5)         VALUE 10000.
+00384 *
+00385A     05  WS-START-TIME    PIC 9(6)         VALUE ZEROS.
+00386B     05  WS-START-TIME-X REDEFINES WS-START-TIME.
+00387C         10  WS-START-HH  PIC 99.
+00388D         10  WS-START-MM  PIC 99.
+00389E         10  WS-START-SS  PIC 99.
+00390F     05  WS-END-TIME      PIC 9(6)         VALUE ZEROS.
+00391G     05  WS-END-TIME-X REDEFINES WS-END-TIME.
+00392H         10  WS-END-HH    PIC 99.
+00393I         10  WS-END-MM    PIC 99.
+00394J         10  WS-END-SS    PIC 99.
+00395K     05  WS-ELAPSED-SECS  PIC S9(7) COMP-3 VALUE +0.
+00396L     05  WS-ELAPSED-TIME.
+00397M         10  WS-ELAPSED-HH PIC 99.
+00398N         10  FILLER        PIC X VALUE ':'.
+00399O         10  WS-ELAPSED-MM PIC 99.
+00400P         10  FILLER        PIC X VALUE ':'.
+00401Q         10  WS-ELAPSED-SS PIC 99.
+00402R     05  WS-TOT-RECS-READ PIC S9(9) COMP-3 VALUE +0.
+00403S     05  WS-RECS-PER-SEC  PIC S9(7)V99 COMP-3 VALUE +0.
+00404      05  HOMS-READ-CTR    PIC 9(7)         VALUE ZEROS.
+00405      05  CMST-READ-CTR    PIC 9(7)         VALUE ZEROS.
+00406      05  PMST-READ-CTR    PIC 9(7)         VALUE ZEROS.
+00407      05  HOMS-OUT-CTR     PIC 9(7)         VALUE ZEROS.
+00408      05  NPHE-OUT-CTR     PIC 9(7)         VALUE ZEROS.
+00409      05  AGE-1-CTR        PIC 9(7)         VALUE ZEROS.
+00410      05  PRIOR-CTR        PIC 9(7)         VALUE ZEROS.
+00411      05  NO-PRIOR-CTR     PIC 9(7)         VALUE ZEROS.
+00412      05  NO-CHG-CTR       PIC 9(7)         VALUE ZEROS.
+00413      05  NPHE-AMOUNT      PIC S9(7)        VALUE ZEROS.
+00414      05  PREV-BASE        PIC S9(9)        VALUE ZEROS.
+00415      05  WS-PREV-BASE     PIC S9(9)        VALUE ZEROS.
+00416      05  CURR-ADJ-BASE    PIC 9(9)         VALUE ZEROS.
+00417      05  PREV-ADJ-BASE    PIC S9(9)        VALUE ZEROS.
+00418      05  WS-CURR-AV       PIC  9(9)        VALUE ZEROS.
+00419      05  MDCY-OR-CYMD     PIC S9(5)V9(4)   VALUE +10000.0001.
+00420      05  WS-FULL-BASE     PIC S9(9)        VALUE ZEROS.
+00421      05  SAVE-NPHE-AMOUNT PIC S9(7)        VALUE ZEROS.
+00422                          SKIP1
+00423  01  GROUP-VARIABLES.
+00424      05 EDIT-TYP          PIC 9.
+00425         88 TYPE1            VALUE 1.
+00426         88 TYPE2            VALUE 2.
+00427         88 TYPE2-5          VALUE 2 THRU 5.
+00428         88 TYPE4            VALUE 4.
+00429         88 TYPE5            VALUE 5.
+00430         88 TYPE-5           VALUE 5.
+00431      05 EDIT-CLS       PIC 9(3).
+00432      05 EDIT-CLS-R REDEFINES EDIT-CLS.
+00433         10 MAJ-CLS     PIC 9(1).
+00434         10 MIN-CLS     PIC 9(2).
+00435            88 RES      VALUES ARE 02 THRU 12 34 78 95.
+00436      05  WS-HO-CLASS     PIC 9(3).
+00437      05  WS-HO-CLASS-REDF REDEFINES WS-HO-CLASS.
+00438          10  WS-HO-MAJOR-CLASS   PIC 9.
+00439          10  WS-HO-MINOR-CLASS   PIC 9(2).
+00440      05  CURRENT-DATE-RETURN              VALUE SPACES.
+00441          10  SYSTEM-DATE PIC 9(8).
+00442          10  SYSTEM-TIME PIC 9(6).
+00443          10  FILLER      PIC X(7).
+00444      05  CURRENT-DATE    PIC 99/99/9(4).
+00445      05  HOMS-CURR-KEY                    VALUE SPACES.
+00446          10  HOMS-VOL    PIC 999.
+00447          10  HOMS-PROP   PIC 9(14).
+00448          10  HOMS-TXTYP  PIC 9(1).
+00449      05  HOMS-PREV-KEY   PIC X(18)        VALUE SPACES.
+00450      05  CMST-CURR-KEY                    VALUE SPACES.
+00451          10  CMST-VOL    PIC 999.
+00452          10  CMST-PROP   PIC 9(14).
+00453          10  CMST-TXTYP  PIC X.
+00454      05  CMST-PREV-KEY   PIC X(18)        VALUE SPACES.
+00455      05  PMST-CURR-KEY                    VALUE SPACES.
+00456          10  PMST-VOL    PIC 999.
+00457          10  PMST-PROP   PIC 9(14).
+00458          10  PMST-TXTYP  PIC X.
+00459      05  PMST-PREV-KEY   PIC X(18)        VALUE SPACES.
+00460      05  HOMS-MATCH      PIC X(18)        VALUE SPACES.
+00461      05  CMST-MATCH      PIC X(18)        VALUE SPACES.
+00462      05  PMST-MATCH      PIC X(18)        VALUE SPACES.
+00463      05  WS-MSG          PIC X(20)        VALUE SPACES.
+00464      05  AGE-HOLD        PIC S999         VALUE ZEROS.
+00465      05  CLS-HOLD        PIC S999         VALUE ZEROS.
+00466      05  WS-AGE          PIC 999          VALUE ZEROS.
+00467      05  EI-HOLD         PIC S99V9        VALUE ZEROS.
+00468      05  WS-TXCD         PIC 9(5)         VALUE ZEROS.
+00469      05  WS-TXCD-X REDEFINES WS-TXCD.
+00470          10  WS-TOWN     PIC 9(2).
+00471          10  FILLER      PIC 9(3).
+00472      05  WK-M-CLS        PIC 9(3)         VALUE ZEROS.
+00473      05  WK-M-CLS-X REDEFINES WK-M-CLS.
+00474          10  WK-M-MAJ    PIC 9.
+00475          10  WK-M-MIN    PIC 99.
+00476 
+00477      05  WK-AS-CLS       PIC 9(3)         VALUE ZEROS.
+00478      05  WK-AS-CLS-X REDEFINES WK-AS-CLS.
+00479          10  WK-AS-MAJ    PIC 9.
+00480          10  WK-AS-MIN    PIC 99.
+00481 
+00482      05  WS-M-CLS                         VALUE ZEROS.
+00483          10  WS-MOV-CLS  PIC 999.
+00484              88  WS-MVAL-CLS         VALUE 202 THRU 212
+00485                                            218 THRU 228
+00486                                            234 278 295 299
+00487                                            213 224 236 297 294.
+00488          10  FILLER REDEFINES WS-MOV-CLS.
+00489              15  WS-MMAJ2 PIC 9.
+00490                  88  WS-MAJ2         VALUE 2.
+00491              15  WS-MMIN2 PIC 99.
+00492                  88  WS-MEXC2-CLS     VALUE 00 01 25 39 40 41
+00493                                             88 90.
+00494          10  FILLER REDEFINES WS-MOV-CLS.
+00495              15  WS-MMAJ3 PIC 9.
+00496                  88  WS-MAJ3         VALUE 3.
+00497              15  WS-MMIN3 PIC 99.
+00498                  88  WS-MEXC3-CLS     VALUE 00 01 90.
+00499          10  FILLER REDEFINES WS-MOV-CLS.
+00500              15  WS-MMAJ4 PIC 9.
+00501                  88  WS-MAJ4         VALUE 4.
+00502              15  WS-MMIN4 PIC 99.
+00503                  88  WS-MEXC4-CLS     VALUE 00 01 80 81 90.
+00504          10  FILLER REDEFINES WS-MOV-CLS.
+00505              15  WS-MMAJ5 PIC 9.
+00506                  88  WS-MAJ5         VALUE 5.
+00507              15  WS-MMIN5 PIC 99.
+00508                  88  WS-MEXC5-CLS     VALUE 00 01 35 50 80 81
+00509                                             90.
+00510          10  FILLER REDEFINES WS-MOV-CLS.
+00511              15  WS-MMAJ6 PIC 9.
+00512                  88  WS-MAJ6         VALUE 6.
+00513              15  WS-MMIN6 PIC 99.
+00514                  88  WS-MEXC6-CLS     VALUE 37 38 50 51 54 55
+00515                                             63 70 71 80 81.
+00516          10  FILLER REDEFINES WS-MOV-CLS.
+00517              15  WS-MMAJ7 PIC 9.
+00518                  88  WS-MAJ7         VALUE 7.
+00519              15  WS-MMIN7 PIC 99.
+00520                  88  WS-MEXC7-CLS     VALUE 00 01 35 42 43 45
+00521                                             63 70 71 80 81.
+00522          10  FILLER REDEFINES WS-MOV-CLS.
+00523              15  WS-MMAJ8 PIC 9.
+00524                  88  WS-MAJ8         VALUE 8.
+00525              15  WS-MMIN8 PIC 99.
+00526                  88  WS-MEXC8-CLS     VALUE 00 01 35 50 80 81
+00527                                             90.
+00528          10  FILLER REDEFINES WS-MOV-CLS.
+00529              15  WS-MMAJ9 PIC 9.
+00530                  88  WS-MAJ9         VALUE 9.
+00531              15  WS-MMIN9 PIC 99.
+00532                  88  WS-MEXC9-CLS     VALUE 00 01 90.
+00533 
+00534      05  WS-AS-CLS                         VALUE ZEROS.
+00535          10  WS-ASOV-CLS  PIC 999.
+00536              88  WS-ASVAL-CLS         VALUE 202 THRU 212
+00537                                            218 THRU 228
+00538                                            234 278 295 299
+00539                                            213 224 236 297 294.
+00540          10  FILLER REDEFINES WS-ASOV-CLS.
+00541              15  WS-ASMAJ2 PIC 9.
+00542                  88  WS-ASMAJ2X        VALUE 2.
+00543              15  WS-ASMIN2  PIC 99.
+00544                  88  WS-ASEXC2-CLS     VALUE 00 01 25 39 40 41
+00545                                              88 90.
+00546          10  FILLER REDEFINES WS-ASOV-CLS.
+00547              15  WS-ASMAJ3 PIC 9.
+00548                  88  WS-ASMAJ3X        VALUE 3.
+00549              15  WS-ASMIN3  PIC 99.
+00550                  88  WS-ASEXC3-CLS     VALUE 00 01 90.
+00551          10  FILLER REDEFINES WS-ASOV-CLS.
+00552              15  WS-ASMAJ4 PIC 9.
+00553                  88  WS-ASMAJ4X        VALUE 4.
+00554              15  WS-ASMIN4  PIC 99.
+00555                  88  WS-ASEXC4-CLS     VALUE 00 01 80 81 90.
+00556          10  FILLER REDEFINES WS-ASOV-CLS.
+00557              15  WS-ASMAJ5 PIC 9.
+00558                  88  WS-ASMAJ5X        VALUE 5.
+00559              15  WS-ASMIN5  PIC 99.
+00560                  88  WS-ASEXC5-CLS     VALUE 00 01 35 50 80 81
+00561                                              90.
+00562          10  FILLER REDEFINES WS-ASOV-CLS.
+00563              15  WS-ASMAJ6 PIC 9.
+00564                  88  WS-ASMAJ6X        VALUE 6.
+00565              15  WS-ASMIN6  PIC 99.
+00566                  88  WS-ASEXC6-CLS     VALUE 37 38 50 51 54 55
+00567                                              63 70 71 80 81.
+00568          10  FILLER REDEFINES WS-ASOV-CLS.
+00569              15  WS-ASMAJ7 PIC 9.
+00570                  88  WS-ASMAJ7X        VALUE 7.
+00571              15  WS-ASMIN7  PIC 99.
+00572                  88  WS-ASEXC7-CLS     VALUE 00 01 35 42 43 45
+00573                                              90.
+00574          10  FILLER REDEFINES WS-ASOV-CLS.
+00575              15  WS-ASMAJ8 PIC 9.
+00576                  88  WS-ASMAJ8X        VALUE 8.
+00577              15  WS-ASMIN8  PIC 99.
+00578                  88  WS-ASEXC8-CLS     VALUE 00 01 35 50 80 81
+00579                                              90.
+00580          10  FILLER REDEFINES WS-ASOV-CLS.
+00581              15  WS-ASMAJ9 PIC 9.
+00582                  88  WS-ASMAJ9X        VALUE 9.
+00583              15  WS-ASMIN9  PIC 99.
+00584                  88  WS-ASEXC9-CLS     VALUE 00 01 90.
+00585 
+00586      05  PARM-AREA.
+00587          10  PA-PREV-EQ  PIC 9V9(4).
+00588          10  PA-CURR-EQ  PIC 9V9(4).
+00589          10  PA-COFE-EQ  PIC 9V9(4).
+00590          10  PA-BASE-YR  PIC 9(4).
+00591          10  PA-TAXYEAR  PIC 9(4).
+00592                          SKIP1
+00593 *****PRINT LINES.
+00594      05  BLANK-LINE      PIC X            VALUE SPACE.
+00595                          SKIP1
+00596      05  HDR-1.
+00597          10  FILLER      PIC XX           VALUE SPACES.
+00598                          SKIP1
+00599      05  DETAIL-LINE.
+00600          10  FILLER      PIC X(4)         VALUE SPACES.
+00601          10  DL-KEY      PIC XXBXXXBX(14).
+00602          10  FILLER      PIC X(4)         VALUE SPACES.
+00603          10  DL-MSG      PIC X(20).
+00604                          SKIP1
+00605      05  DISPLAY-LINE.
+00606          10  FILLER      PIC X(4)         VALUE SPACES.
+00607          10  DIS-KEY     PIC XXXBX(14).
+00608          10  FILLER      PIC X(4)         VALUE SPACES.
+00609          10  DIS-MSG     PIC X(20).
+00610  01  LDMK-STATUS         PIC 99.
+00611      88  GOOD-LAND             VALUE 00.
+00612      88  LAND-NOTFND           VALUE 23.
+00613  01  LDMK-STATUS-2 BINARY.
+00614      05  LF-RETURN       PIC 99  VALUE 0.
+00615      05  LF-FUNCTION     PIC 9   VALUE 0.
+00616      05  LF-FEEDBACK     PIC 999 VALUE 0.
+00617  01  NP-STATUS           PIC 99.
+00618      88  NPHE-PRORATE-FND          VALUE 00.
+00619      88  NP-NOTFND               VALUE 23.
+00620  01  NP-STATUS-2 BINARY.
+00621      05  NP-RETURN       PIC 99  VALUE 0.
+00622      05  NP-FUNCTION     PIC 9   VALUE 0.
+00623      05  NP-FEEDBACK     PIC 999 VALUE 0.
+00624  01  EQ-STATUS           PIC 99.
+00625      88  EQ-NORMAL-STATUS        VALUE 00.
+00626      88  EQ-RECORD-NOT-FOUND     VALUE 23.
+00627  01  EQ-STATUS-2 BINARY.
+00628      05  EQ-RETURN       PIC 99  VALUE 0.
+00629      05  EQ-FUNCTION     PIC 9   VALUE 0.
+00630      05  EQ-FEEDBACK     PIC 999 VALUE 0.
+00631                          SKIP2
+00632  LINKAGE SECTION.
+00633  01  PARM-INFO.
+00634      05  PARM-LGTH       PIC S9(4)                     BINARY.
+00635          88  VALID-PARM-LGTH              VALUES +23 +24 +25.
+00636      05  PARM-LIST.
+00637          10  PARM-PREV-EQ-X.
+00638              15  PARM-PREV-EQ PIC 9V9(4).
+00639          10  PARM-CURR-EQ-X.
+00640              15  PARM-CURR-EQ PIC 9V9(4).
+00641          10  PARM-COFE-EQ-X.
+00642              15  PARM-COFE-EQ PIC 9V9(4).
+00643          10  PARM-BASE-YR-X.
+00644              15  PARM-BASE-YR PIC 9(4).
+00645          10  PARM-TAXYEAR-X.
+00646              15  PARM-TAXYEAR PIC 9(4).
+00647          10  PARM-DRYRUN-X.
+00648              15  PARM-DRYRUN  PIC X.
+00649A         10  PARM-COE-RETRO-X.
+00650B             15  PARM-COE-RETRO  PIC X.
+00651                          EJECT
+00652  PROCEDURE DIVISION  USING PARM-INFO.
+00653                          SKIP1
+00654  0000-BEGIN.
+00655      DISPLAY SPACES.
+00656      MOVE FUNCTION CURRENT-DATE  TO CURRENT-DATE-RETURN
+00657      COMPUTE  CURRENT-DATE = SYSTEM-DATE * MDCY-OR-CYMD
+00658      DISPLAY 'PROGRAM ASHMA839 RUN ON: '  CURRENT-DATE
+00659A     MOVE SYSTEM-TIME TO WS-START-TIME
+00660B     DISPLAY SPACES.
+00661      PERFORM 9000-PARM-CHECK-RTN
+00662      IF RETURN-CODE = 16
+00663         STOP RUN
+00664      END-IF
+00665      PERFORM 9200-INITIALIZE-RTN
+00666      OPEN  INPUT HOMEOWNER-MAST  MASTER-IN
+00667                  MASTER-OUT-2 LNDMRK-PROP-FILE NPHE-PRORATION-FIL
+00668 *                EQUAL-FACTOR
+00669      OPEN  OUTPUT HOMEOWNER-MAST2  NPHE-FILE
+00670A     OPEN  EXTEND CONTROL-TOTALS-FILE
+00671 **                PRINT-FILE
+00672      SET READ-HOMS  TO TRUE
+00673      SET READ-CMST  TO TRUE
+00674      PERFORM 1000-MAINLINE-RTN  UNTIL
+00675              (EOF-HOMS  AND  EOF-CMST)  OR SEVERE-ERR
+00676      CLOSE HOMEOWNER-MAST  MASTER-IN  MASTER-OUT-2
+00677            HOMEOWNER-MAST2  NPHE-FILE
+00678 **         PRINT-FILE
+00679      DISPLAY SPACES
+00680      PERFORM 9300-DISPLAY-CTRS-RTN
+00681      STOP RUN.
+00682                          SKIP2
+00683  1000-MAINLINE-RTN.
+00684      IF READ-HOMS
+00685         SET READ-HOMS-RESET  TO TRUE
+00686         SET VALID-HOMS-RESET  TO TRUE
+00687         PERFORM 1100-GET-HOMS-RECORDS-RTN  UNTIL
+00688                 VALID-HOMS  OR EOF-HOMS  OR SEVERE-ERR
+00689      END-IF
+00690      IF READ-CMST
+00691         SET READ-CMST-RESET  TO TRUE
+00692         PERFORM 1300-READ-CMST-FILE-RTN
+00693      END-IF
+00694      IF NO-SEVERE-ERR  AND  (NO-EOF-HOMS  OR NO-EOF-CMST)
+00695         EVALUATE  TRUE
+00696            WHEN CMST-MATCH = HOMS-MATCH
+00697               PERFORM 2000-DETAIL-RTN
+00698               SET READ-HOMS  TO TRUE
+00699               SET READ-CMST  TO TRUE
+00700            WHEN CMST-MATCH > HOMS-MATCH
+00701               SET HO-REC-ZERO  TO TRUE
+00702               PERFORM 4200-OUTPUT-HOMEOWNER-RTN
+00703               SET READ-HOMS  TO TRUE
+00704            WHEN CMST-MATCH < HOMS-MATCH
+00705 *             MOVE 'NO HOMEOWNER RECORD'  TO WS-MSG
+00706 *             PERFORM 4000-ERROR-REPORT-RTN
+00707               SET READ-CMST  TO TRUE
+00708         END-EVALUATE
+00709      END-IF.
+00710                          SKIP2
+00711  1100-GET-HOMS-RECORDS-RTN.
+00712      PERFORM 1110-READ-HOMS-FILE-RTN
+00713      IF NO-EOF-HOMS  AND  NO-SEVERE-ERR
+00714            SET VALID-HOMS  TO TRUE
+00715      END-IF.
+00716                          SKIP2
+00717  1110-READ-HOMS-FILE-RTN.
+00718      READ HOMEOWNER-MAST
+00719         AT END
+00720            MOVE HIGH-VALUES  TO HOMS-MATCH
+00721            SET EOF-HOMS  TO TRUE
+00722         NOT AT END
+00723            MOVE HO-VOL  TO HOMS-VOL
+00724            MOVE HO-PROP  TO HOMS-PROP
+00725            MOVE HO-TXTYP TO HOMS-TXTYP
+00726            ADD +1  TO HOMS-READ-CTR
+00727            IF HOMS-PREV-KEY < HOMS-CURR-KEY
+00728               MOVE HOMS-CURR-KEY  TO HOMS-PREV-KEY  HOMS-MATCH
+00729            ELSE
+00730               MOVE 16  TO RETURN-CODE
+00731               SET SEVERE-ERR  TO TRUE
+00732               DISPLAY 'SEQUENCE ERROR ON HOMEOWNER MASTER'
+00733                       ' FILE READ'
+00734               DISPLAY '   PREVIOUS KEY......: '  HOMS-PREV-KEY
+00735               DISPLAY '   CURRENT KEY.......: '  HOMS-CURR-KEY
+00736               MOVE HOMS-READ-CTR  TO CTR-DISPLAY
+00737               DISPLAY '   ERROR AT RECORD NO: '  CTR-DISPLAY
+00738            END-IF
+00739      END-READ.
+00740                          SKIP2
+00741  1300-READ-CMST-FILE-RTN.
+00742      READ MASTER-IN
+00743         AT END
+00744            MOVE HIGH-VALUES  TO CMST-MATCH
+00745            SET EOF-CMST  TO TRUE
+00746         NOT AT END
+00747            MOVE M-VOL  TO CMST-VOL
+00748            MOVE M-PROP  TO CMST-PROP
+00749            MOVE M-TXTYP  TO CMST-TXTYP
+00750            MOVE ZEROS  TO WS-VAL-CLS
+00751            MOVE M-CLS  TO WS-VAL-CLS
+00752            ADD +1  TO CMST-READ-CTR
+00753            IF CMST-PREV-KEY < CMST-CURR-KEY
+00754               MOVE CMST-CURR-KEY  TO CMST-PREV-KEY  CMST-MATCH
+00755            ELSE
+00756               MOVE 16  TO RETURN-CODE
+00757               SET SEVERE-ERR  TO TRUE
+00758               DISPLAY 'SEQUENCE ERROR ON CURR ASSESSMENT MASTER'
+00759                       ' FILE READ'
+00760               DISPLAY '   PREVIOUS KEY......: '  CMST-PREV-KEY
+00761               DISPLAY '   CURRENT KEY.......: '  CMST-CURR-KEY
+00762               MOVE CMST-READ-CTR  TO CTR-DISPLAY
+00763               DISPLAY '   ERROR AT RECORD NO: '  CTR-DISPLAY
+00764            END-IF
+00765      END-READ.
+00766                          SKIP2
+00767  2000-DETAIL-RTN.
+00768      MOVE ZEROS  TO AGE-HOLD CLS-HOLD
+00769      IF M-DETAIL-PRESENT
+00770         PERFORM  VARYING CMST-SUB FROM +1 BY +1  UNTIL
+00771           (CMST-SUB > M-DTL-QST-CTR OR
+00772            CMST-SUB > +350)
+00773            IF D2-TYPE2 (CMST-SUB)
+00774               MOVE D2-AGE (CMST-SUB)  TO AGE-HOLD
+00775               MOVE D2-CLS (CMST-SUB)  TO CLS-HOLD
+00776               MOVE +999  TO CMST-SUB
+00777            ELSE
+00778               IF D3-TYPE3 (CMST-SUB)
+00779                  MOVE D3-AGE (CMST-SUB) TO AGE-HOLD
+00780                  MOVE D3-CLS (CMST-SUB) TO CLS-HOLD
+00781                  MOVE +999 TO CMST-SUB
+00782               ELSE
+00783                  IF D4-TYPE4 (CMST-SUB)
+00784                     MOVE D4-AGE (CMST-SUB) TO AGE-HOLD
+00785                     MOVE D4-CLS (CMST-SUB) TO CLS-HOLD
+00786                     MOVE +999 TO CMST-SUB
+00787                  ELSE
+00788                     IF D5-TYPE5 (CMST-SUB)
+00789                        MOVE D5-AGE (CMST-SUB) TO AGE-HOLD
+00790                        MOVE D5-CLS (CMST-SUB) TO CLS-HOLD
+00791                        MOVE +999 TO CMST-SUB
+00792                     END-IF
+00793                  END-IF
+00794               END-IF
+00795            END-IF
+00796         END-PERFORM
+00797      END-IF
+00798      IF AGE-HOLD = +1 AND
+00799         CLS-HOLD NOT = 288
+00800         MOVE ZEROS TO WS-AGE
+00801         ADD +1 TO AGE-1-CTR
+00802         SET AGE-YES  TO TRUE
+00803         PERFORM 2200-CALCULATION-RTN
+00804         SET HO-REC-NPHE  TO TRUE
+00805         PERFORM 4200-OUTPUT-HOMEOWNER-RTN
+00806         PERFORM 4300-OUTPUT-NPHE-RTN
+00807      ELSE
+00808         SET PMST-READ-RESET  TO TRUE
+00809         SET PRIOR-MISSING-RESET  TO TRUE
+00810         PERFORM 2100-GET-PMST-RTN  UNTIL
+00811                 PMST-READ  OR SEVERE-ERR
+00812         IF NO-SEVERE-ERR
+00813            IF PRIOR-MISSING
+00814 *             MOVE 'NO PRIOR YEAR RECORD'  TO DIS-MSG
+00815 *             PERFORM 4000-ERROR-REPORT-RTN
+00816               SET AGE-YES TO TRUE
+00817               ADD +1 TO NO-PRIOR-CTR
+00818               PERFORM 2200-CALCULATION-RTN
+00819               SET HO-REC-NPHE TO TRUE
+00820               PERFORM 4200-OUTPUT-HOMEOWNER-RTN
+00821               PERFORM 4300-OUTPUT-NPHE-RTN
+00822            ELSE
+00823               ADD +1 TO PRIOR-CTR
+00824               SET AGE-NO  TO TRUE
+00825               PERFORM 2200-CALCULATION-RTN
+00826               SET HO-REC-NPHE  TO TRUE
+00827               PERFORM 4200-OUTPUT-HOMEOWNER-RTN
+00828               PERFORM 4300-OUTPUT-NPHE-RTN
+00829            END-IF
+00830         END-IF
+00831      END-IF.
+00832                          SKIP2
+00833  2100-GET-PMST-RTN.
+00834      EVALUATE  TRUE
+00835         WHEN PMST-MATCH = CMST-MATCH
+00836            SET PMST-READ  TO TRUE
+00837         WHEN PMST-MATCH < CMST-MATCH
+00838            PERFORM 2150-READ-PMST-FILE-RTN
+00839         WHEN PMST-MATCH > CMST-MATCH
+00840            SET PMST-READ  TO TRUE
+00841            SET PRIOR-MISSING  TO TRUE
+00842      END-EVALUATE.
+00843                          SKIP2
+00844  2150-READ-PMST-FILE-RTN.
+00845      READ MASTER-OUT-2
+00846         AT END
+00847            MOVE HIGH-VALUES  TO PMST-MATCH
+00848            SET EOF-PMST  TO TRUE
+00849         NOT AT END
+00850            MOVE AS-VOL  TO PMST-VOL
+00851            MOVE AS-PROP  TO PMST-PROP
+00852            MOVE AS-TXTYP  TO PMST-TXTYP
+00853            ADD +1  TO PMST-READ-CTR
+00854            IF PMST-PREV-KEY < PMST-CURR-KEY
+00855               MOVE PMST-CURR-KEY  TO PMST-PREV-KEY  PMST-MATCH
+00856            ELSE
+00857               MOVE 16  TO RETURN-CODE
+00858               SET SEVERE-ERR  TO TRUE
+00859               DISPLAY 'SEQUENCE ERROR ON PREV ASSESSMENT MASTER'
+00860                       ' FILE READ'
+00861               DISPLAY '   PREVIOUS KEY......: '  PMST-PREV-KEY
+00862               DISPLAY '   CURRENT KEY.......: '  PMST-CURR-KEY
+00863               MOVE PMST-READ-CTR  TO CTR-DISPLAY
+00864               DISPLAY '   ERROR AT RECORD NO: '  CTR-DISPLAY
+00865            END-IF
+00866      END-READ.
+00867                          SKIP2
+00868  2200-CALCULATION-RTN.
+00869      MOVE SPACES  TO WS-STAT-SW.
+00870      MOVE HO-TXCD TO WS-TXCD.
+00871      MOVE WS-TXCD (1:2) TO WK-TOWN.
+00872      IF CITY-TOWN
+00873         PERFORM 2300-CITY-ROUTINE
+00874      ELSE
+00875         IF NORTHWEST
+00876            PERFORM 2375-NORTHWEST-ROUTINE
+00877         ELSE
+00878            IF SOUTHWEST
+00879               PERFORM 2400-SOUTHWEST-ROUTINE
+00880            END-IF
+00881         END-IF
+00882      END-IF.
+00883  2201-CHECK-CLS.
+00884      IF PRIOR-MISSING
+00885         SET AGE-YES TO TRUE
+00886      ELSE
+00887         MOVE ZEROS TO WK-M-CLS WK-AS-CLS WS-M-CLS WS-AS-CLS
+00888         MOVE M-CLS TO WK-M-CLS WS-MOV-CLS
+00889         MOVE AS-CLS TO WK-AS-CLS WS-ASOV-CLS
+00890         EVALUATE  TRUE
+00891            WHEN WK-M-MAJ NOT = WK-AS-MAJ
+00892               SET AGE-YES TO TRUE
+00893               ADD +1 TO AGE-1-CTR
+00894            WHEN WS-MMAJ2 = WS-ASMAJ2
+00895               IF (WS-MEXC2-CLS AND
+00896                       WS-ASEXC2-CLS)
+00897                  CONTINUE
+00898               ELSE
+00899                  IF (WS-MEXC2-CLS OR
+00900                          WS-ASEXC2-CLS)
+00901                     SET AGE-YES TO TRUE
+00902                     ADD +1 TO AGE-1-CTR
+00903                  ELSE
+00904                     IF (NOT WS-MEXC2-CLS AND
+00905                             NOT WS-ASEXC2-CLS)
+00906                        CONTINUE
+00907                     END-IF
+00908                  END-IF
+00909               END-IF
+00910            WHEN WS-MMAJ3 = WS-ASMAJ3
+00911               IF WS-MEXC3-CLS AND
+00912                       WS-ASEXC3-CLS
+00913                  CONTINUE
+00914               ELSE
+00915                  IF WS-MEXC2-CLS OR
+00916                          WS-ASEXC2-CLS
+00917                     SET AGE-YES TO TRUE
+00918                     ADD +1 TO AGE-1-CTR
+00919                  ELSE
+00920                     IF NOT WS-MEXC2-CLS AND
+00921                             NOT WS-ASEXC2-CLS
+00922                        CONTINUE
+00923                     END-IF
+00924                  END-IF
+00925               END-IF
+00926            WHEN WS-MMAJ4 = WS-ASMAJ4
+00927               IF WS-MEXC4-CLS AND
+00928                       WS-ASEXC4-CLS
+00929                  CONTINUE
+00930               ELSE
+00931                  IF WS-MEXC4-CLS OR
+00932                          WS-ASEXC4-CLS
+00933                     SET AGE-YES TO TRUE
+00934                     ADD +1 TO AGE-1-CTR
+00935                  ELSE
+00936                     IF NOT WS-MEXC4-CLS AND
+00937                             NOT WS-ASEXC4-CLS
+00938                        CONTINUE
+00939                     END-IF
+00940                  END-IF
+00941               END-IF
+00942            WHEN WS-MMAJ5 = WS-ASMAJ5
+00943               IF WS-MEXC5-CLS AND
+00944                       WS-ASEXC5-CLS
+00945                  CONTINUE
+00946               ELSE
+00947                  IF WS-MEXC5-CLS OR
+00948                          WS-ASEXC5-CLS
+00949                     SET AGE-YES TO TRUE
+00950                     ADD +1 TO AGE-1-CTR
+00951                  ELSE
+00952                     IF NOT WS-MEXC5-CLS AND
+00953                             NOT WS-ASEXC5-CLS
+00954                        CONTINUE
+00955                     END-IF
+00956                  END-IF
+00957               END-IF
+00958            WHEN WS-MMAJ6 = WS-ASMAJ6
+00959               IF WS-MEXC6-CLS AND
+00960                       WS-ASEXC6-CLS
+00961                   CONTINUE
+00962               ELSE
+00963                  IF WS-MEXC6-CLS OR
+00964                          WS-ASEXC6-CLS
+00965                     SET AGE-YES TO TRUE
+00966                     ADD +1 TO AGE-1-CTR
+00967                  ELSE
+00968                     IF NOT WS-MEXC6-CLS AND
+00969                             NOT WS-ASEXC6-CLS
+00970                        CONTINUE
+00971                     END-IF
+00972                  END-IF
+00973               END-IF
+00974            WHEN WS-MMAJ7 = WS-ASMAJ7
+00975               IF WS-MEXC7-CLS AND
+00976                       WS-ASEXC7-CLS
+00977                  CONTINUE
+00978               ELSE
+00979                  IF WS-MEXC7-CLS OR
+00980                          WS-ASEXC7-CLS
+00981                     SET AGE-YES TO TRUE
+00982                     ADD +1 TO AGE-1-CTR
+00983                  ELSE
+00984                     IF NOT WS-MEXC7-CLS AND
+00985                             NOT WS-ASEXC7-CLS
+00986                        CONTINUE
+00987                     END-IF
+00988                  END-IF
+00989               END-IF
+00990            WHEN WS-MMAJ8 = WS-ASMAJ8
+00991               IF WS-MEXC8-CLS AND
+00992                       WS-ASEXC8-CLS
+00993                  CONTINUE
+00994               ELSE
+00995                  IF WS-MEXC8-CLS OR
+00996                          WS-ASEXC8-CLS
+00997                     SET AGE-YES TO TRUE
+00998                     ADD +1 TO AGE-1-CTR
+00999                  ELSE
+01000                     IF NOT WS-MEXC8-CLS AND
+01001                             NOT WS-ASEXC8-CLS
+01002                        CONTINUE
+01003                     END-IF
+01004                  END-IF
+01005               END-IF
+01006            WHEN WS-MMAJ9 = WS-ASMAJ9
+01007               IF WS-MEXC9-CLS AND
+01008                       WS-ASEXC9-CLS
+01009                  CONTINUE
+01010               ELSE
+01011                  IF WS-MEXC9-CLS OR
+01012                          WS-ASEXC9-CLS
+01013                     SET AGE-YES TO TRUE
+01014                     ADD +1 TO AGE-1-CTR
+01015                  ELSE
+01016                     IF NOT WS-MEXC9-CLS AND
+01017                             NOT WS-ASEXC9-CLS
+01018                        CONTINUE
+01019                     END-IF
+01020                  END-IF
+01021               END-IF
+01022         END-EVALUATE
+01023      END-IF.
+01024 
+01025  2201-CHECK-CLS2.
+01026      MOVE ZEROS TO WK-M-CLS WK-AS-CLS WS-M-CLS WS-AS-CLS
+01027      MOVE M-CLS TO WK-M-CLS WS-MOV-CLS
+01028      MOVE AS-CLS TO WK-AS-CLS WS-ASOV-CLS
+01029      EVALUATE  TRUE
+01030         WHEN WK-M-MAJ NOT = WK-AS-MAJ
+01031              SET AGE-YES TO TRUE
+01032              ADD +1 TO AGE-1-CTR
+01033         WHEN WS-MMAJ2 = WS-ASMAJ2
+01034              IF (WS-MEXC2-CLS AND
+01035                  WS-ASEXC2-CLS)
+01036                  CONTINUE
+01037              ELSE
+01038                 IF (WS-MEXC2-CLS OR
+01039                     WS-ASEXC2-CLS)
+01040                     SET AGE-YES TO TRUE
+01041                     ADD +1 TO AGE-1-CTR
+01042                 ELSE
+01043                    IF (NOT WS-MEXC2-CLS AND
+01044                         NOT WS-ASEXC2-CLS)
+01045                        CONTINUE
+01046                    END-IF
+01047                 END-IF
+01048              END-IF
+01049            WHEN WS-MMAJ3 = WS-ASMAJ3
+01050               IF WS-MEXC3-CLS AND
+01051                       WS-ASEXC3-CLS
+01052                  CONTINUE
+01053               ELSE
+01054                  IF WS-MEXC2-CLS OR
+01055                          WS-ASEXC2-CLS
+01056                     SET AGE-YES TO TRUE
+01057                     ADD +1 TO AGE-1-CTR
+01058                  ELSE
+01059                     IF NOT WS-MEXC2-CLS AND
+01060                             NOT WS-ASEXC2-CLS
+01061                        CONTINUE
+01062                     END-IF
+01063                  END-IF
+01064               END-IF
+01065            WHEN WS-MMAJ4 = WS-ASMAJ4
+01066               IF WS-MEXC4-CLS AND
+01067                       WS-ASEXC4-CLS
+01068                  CONTINUE
+01069               ELSE
+01070                  IF WS-MEXC4-CLS OR
+01071                          WS-ASEXC4-CLS
+01072                     SET AGE-YES TO TRUE
+01073                     ADD +1 TO AGE-1-CTR
+01074                  ELSE
+01075                     IF NOT WS-MEXC4-CLS AND
+01076                             NOT WS-ASEXC4-CLS
+01077                        CONTINUE
+01078                     END-IF
+01079                  END-IF
+01080               END-IF
+01081            WHEN WS-MMAJ5 = WS-ASMAJ5
+01082               IF WS-MEXC5-CLS AND
+01083                       WS-ASEXC5-CLS
+01084                  CONTINUE
+01085               ELSE
+01086                  IF WS-MEXC5-CLS OR
+01087                          WS-ASEXC5-CLS
+01088                     SET AGE-YES TO TRUE
+01089                     ADD +1 TO AGE-1-CTR
+01090                  ELSE
+01091                     IF NOT WS-MEXC5-CLS AND
+01092                             NOT WS-ASEXC5-CLS
+01093                        CONTINUE
+01094                     END-IF
+01095                  END-IF
+01096               END-IF
+01097            WHEN WS-MMAJ6 = WS-ASMAJ6
+01098               IF WS-MEXC6-CLS AND
+01099                       WS-ASEXC6-CLS
+01100                   CONTINUE
+01101               ELSE
+01102                  IF WS-MEXC6-CLS OR
+01103                          WS-ASEXC6-CLS
+01104                     SET AGE-YES TO TRUE
+01105                     ADD +1 TO AGE-1-CTR
+01106                  ELSE
+01107                     IF NOT WS-MEXC6-CLS AND
+01108                             NOT WS-ASEXC6-CLS
+01109                        CONTINUE
+01110                     END-IF
+01111                  END-IF
+01112               END-IF
+01113            WHEN WS-MMAJ7 = WS-ASMAJ7
+01114               IF WS-MEXC7-CLS AND
+01115                       WS-ASEXC7-CLS
+01116                  CONTINUE
+01117               ELSE
+01118                  IF WS-MEXC7-CLS OR
+01119                          WS-ASEXC7-CLS
+01120                     SET AGE-YES TO TRUE
+01121                     ADD +1 TO AGE-1-CTR
+01122                  ELSE
+01123                     IF NOT WS-MEXC7-CLS AND
+01124                             NOT WS-ASEXC7-CLS
+01125                        CONTINUE
+01126                     END-IF
+01127                  END-IF
+01128               END-IF
+01129            WHEN WS-MMAJ8 = WS-ASMAJ8
+01130               IF WS-MEXC8-CLS AND
+01131                       WS-ASEXC8-CLS
+01132                  CONTINUE
+01133               ELSE
+01134                  IF WS-MEXC8-CLS OR
+01135                          WS-ASEXC8-CLS
+01136                     SET AGE-YES TO TRUE
+01137                     ADD +1 TO AGE-1-CTR
+01138                  ELSE
+01139                     IF NOT WS-MEXC8-CLS AND
+01140                             NOT WS-ASEXC8-CLS
+01141                        CONTINUE
+01142                     END-IF
+01143                  END-IF
+01144               END-IF
+01145            WHEN WS-MMAJ9 = WS-ASMAJ9
+01146               IF WS-MEXC9-CLS AND
+01147                       WS-ASEXC9-CLS
+01148                  CONTINUE
+01149               ELSE
+01150                  IF WS-MEXC9-CLS OR
+01151                          WS-ASEXC9-CLS
+01152                     SET AGE-YES TO TRUE
+01153                     ADD +1 TO AGE-1-CTR
+01154                  ELSE
+01155                     IF NOT WS-MEXC9-CLS AND
+01156                             NOT WS-ASEXC9-CLS
+01157                        CONTINUE
+01158                     END-IF
+01159                  END-IF
+01160               END-IF
+01161         END-EVALUATE.
+01162 
+01163  2205-READ-NPHE-PRORAT-FILE.
+01164       READ NPHE-PRORATION-FILE.
+01165       IF NPHE-PRORATE-FND
+01166          MOVE 'N' TO WS-NP-EOF-SW
+01167          ADD +1 TO WS-NP-RECS-READ
+01168       ELSE
+01169          IF NP-NOTFND
+01170             MOVE 'Y' TO WS-NP-EOF-SW
+01171          ELSE
+01172             DISPLAY 'NPHE PRORATION FILE READ ERROR '
+01173             DISPLAY 'FILE STATUS = ' NP-STATUS
+01174             DISPLAY 'RETURN      = ' NP-RETURN
+01175             DISPLAY 'FUNCTION    = ' NP-FUNCTION
+01176             DISPLAY 'FEEDBACK    = ' NP-FEEDBACK
+01177             MOVE 16 TO RETURN-CODE
+01178             MOVE 'Y' TO SEVERE-ERR-SW.
+01179 
+01180  2300-CITY-ROUTINE.
+01181      PERFORM 2201-CHECK-CLS2
+01182      IF HO-PRORATE < 1
+01183         MOVE SPACES TO WS-STATUS
+01184         PERFORM 2310-PRORATE-ROUTINE
+01185      ELSE
+01186         IF HO-NPHE-BSYR = ZERO AND
+01187            HO-ASSDVAL   = ZERO AND
+01188            HO-EQVAL     = ZERO
+01189               PERFORM 2320-DIVISIONS-ROUTINE
+01190         ELSE
+01191            IF HO-NPHE-STATUS = 'SA' OR 'CN' OR 'ME'
+01192               PERFORM 2330-SALES-ROUTINE
+01193            ELSE
+01194               IF AS-NPHE-STATUS = 'C' AND HO-NPHE-STATUS = 'TR'
+01195                  PERFORM 2340-COFE-ROUTINE
+01196 *                COMPUTE PREV-ADJ-BASE ROUNDED =
+01197 *                   PREV-ADJ-BASE * PREV-MULTIPLY * PREV-MULTIPLY
+01198 *                                 * PREV-MULTIPLY
+01199                  PERFORM 2345-LOG-PRIORMIN-CLAMP-RTN
+01202               ELSE
+01203                  PERFORM 2350-OTHER-ROUTINE
+01204               END-IF
+01205            END-IF
+01206         END-IF
+01207      END-IF.
+01208 
+01209  2310-PRORATE-ROUTINE.
+01210       MOVE 'P' TO WS-STAT-SW
+01211        MOVE HO-PROP TO NP-KEY
+01212        PERFORM 2205-READ-NPHE-PRORAT-FILE
+01213        IF AGE-YES
+01214           COMPUTE PREV-BASE ROUNDED =
+01215             NP-TOT-CURR-AV * PA-PREV-EQ
+01216           MOVE NP-TOT-CURR-AV TO WS-PREV-BASE, WS-MVALUE
+01217           IF (CITY-TOWN OR NORTHWEST)
+01218 *            SUBTRACT 4500 FROM PREV-BASE
+01219 *            SUBTRACT 5000 FROM PREV-BASE
+01220              SUBTRACT WS-PRIOR-MINIMUM FROM PREV-BASE
+01224              COMPUTE PREV-ADJ-BASE ROUNDED =
+01225                  PREV-BASE * PREV-MULTIPLY
+01226             PERFORM 2345-LOG-PRIORMIN-CLAMP-RTN
+01229           ELSE
+01230 *            SUBTRACT 5000 FROM PREV-BASE
+01231              SUBTRACT WS-PRIOR-MINIMUM FROM PREV-BASE
+01232              COMPUTE PREV-ADJ-BASE ROUNDED =
+01233                 PREV-BASE * PREV-MULTIPLY
+01234             PERFORM 2345-LOG-PRIORMIN-CLAMP-RTN
+01237           END-IF
+01238           MOVE 'Y' TO WS-PRORATE-SW
+01239           MOVE 'PR' TO HO-NPHE-STATUS WS-STATUS
+01240           COMPUTE HO-NPHE-BSYR = PA-TAXYEAR - 1
+01241           MOVE HO-NPHE-BSYR (3:2) TO HO-YRAPPL
+01242           MOVE WS-MVALUE TO HO-ASSDVAL
+01243        ELSE
+01244           IF (HO-EQVAL > 0 AND (CITY-TOWN OR NORTHWEST
+01245                              OR SOUTHWEST))
+01246              COMPUTE PREV-ADJ-BASE ROUNDED =
+01247                HO-EQVAL * PREV-MULTIPLY
+01248              MOVE HO-EQVAL TO PREV-BASE
+01249             PERFORM 2345-LOG-PRIORMIN-CLAMP-RTN
+01252              IF NPHE-PRORATE-FND
+01253                 MOVE 'Y' TO WS-PRORATE-SW
+01254                 MOVE 'PR' TO HO-NPHE-STATUS WS-STATUS
+01255              END-IF
+01256           ELSE
+01257             IF NPHE-PRORATE-FND
+01258                MOVE 'PR' TO HO-NPHE-STATUS WS-STATUS
+01259                MOVE ZERO TO WS-PREV-BASE
+01260                COMPUTE PREV-BASE ROUNDED =
+01261                  NP-TOT-CURR-AV * PA-PREV-EQ
+01262                MOVE NP-TOT-CURR-AV TO WS-PREV-BASE, WS-MVALUE
+01263                MOVE 'Y' TO WS-PRORATE-SW
+01264 *              SUBTRACT 5000 FROM PREV-BASE
+01265                SUBTRACT WS-PRIOR-MINIMUM FROM PREV-BASE
+01266                COMPUTE PREV-ADJ-BASE ROUNDED =
+01267                   PREV-BASE * PREV-MULTIPLY
+01268                PERFORM 2345-LOG-PRIORMIN-CLAMP-RTN
+01271                COMPUTE HO-NPHE-BSYR = PA-TAXYEAR - 1
+01272                MOVE HO-NPHE-BSYR (3:2) TO HO-YRAPPL
+01273                MOVE WS-MVALUE        TO HO-ASSDVAL
+01274             ELSE
+01275                DISPLAY 'PRORATION RECORD NOT FOUND ' HO-PROP
+01276             END-IF
+01277        END-IF.
+01278 
+01279  2320-DIVISIONS-ROUTINE.
+01280       MOVE 'D' TO WS-STAT-SW
+01281       MOVE 'DV' TO HO-NPHE-STATUS
+01282       MOVE 'N' TO WS-TYPE-5-SW.
+01283       MOVE ZEROES TO WS-D5-OCCFAC.
+01284       PERFORM 2321-CHECK-SEGS THRU 2321-EXIT
+01285          VARYING SUB FROM 1 BY 1
+01286             UNTIL SUB > M-DTL-QST-CTR OR TYPE-5-FOUND.
+01287       IF TYPE-5-FOUND AND WS-D5-OCCFAC > 0
+01288          COMPUTE WS-FULL-BASE ROUNDED =
+01289             ((M-VALUE (+8) * 100) / WS-D5-OCCFAC)
+01290          ADD M-VALUE (7) TO WS-FULL-BASE
+01291          COMPUTE PREV-BASE ROUNDED =
+01292             WS-FULL-BASE * PA-PREV-EQ
+01293          MOVE WS-FULL-BASE TO WS-MVALUE
+01294       ELSE
+01295          COMPUTE PREV-BASE ROUNDED =
+01296              M-VALUE (+9) * PA-PREV-EQ
+01297          MOVE M-VALUE (+9) TO WS-MVALUE
+01298       END-IF
+01299 *     SUBTRACT 5000 FROM PREV-BASE
+01300       SUBTRACT WS-PRIOR-MINIMUM FROM PREV-BASE
+01301       COMPUTE PREV-ADJ-BASE =
+01302          PREV-BASE * PREV-MULTIPLY
+01303       PERFORM 2345-LOG-PRIORMIN-CLAMP-RTN
+01310       MOVE WS-MVALUE        TO HO-ASSDVAL.
+01311       COMPUTE HO-NPHE-BSYR = PA-TAXYEAR - 1.
+01312       MOVE HO-NPHE-BSYR (3:2) TO HO-YRAPPL.
+01313  2321-CHECK-SEGS.
+01314       MOVE D1-TYP (SUB) TO EDIT-TYP
+01315       MOVE D1-CLS (SUB) TO EDIT-CLS
+01316       IF TYPE-5
+01317          MOVE 'Y' TO WS-TYPE-5-SW
+01318          MOVE D5-OCCFAC (SUB) TO WS-D5-OCCFAC
+01319       END-IF.
+01320       IF TYPE2-5 AND RES
+01321          ADD 1 TO SUB
+01322       END-IF.
+01323  2321-EXIT.
+01324      EXIT.
+01325  2330-SALES-ROUTINE.
+01326       MOVE HO-EQVAL TO PREV-ADJ-BASE.
+01327       MOVE 'S' TO WS-STAT-SW.
+01328 
+01329  2340-COFE-ROUTINE.
+01330       COMPUTE PREV-BASE ROUNDED =
+01331          AS-VALUE-1 (+9) * PA-COFE-EQ
+01332       IF CITY-TOWN OR NORTHWEST
+01333          SUBTRACT 4500 FROM PREV-BASE
+01334       ELSE
+01335          SUBTRACT 5000 FROM PREV-BASE
+01336       END-IF
+01337 ******COMPUTE PREV-ADJ-BASE ROUNDED =
+01338 ******   PREV-BASE * PREV-MULTIPLY
+01339 ******MOVE AS-VALUE-1 (+9) TO WS-MVALUE HO-ASSDVAL
+01340A      PERFORM 2342-COE-RETRO-LOOKUP-RTN
+01340B      IF COE-RETRO-MATCHED
+01340C         COMPUTE WS-CTR = CR-T-TAXYEAR (CR-IDX) -
+01340D                          CR-T-BASE-YR (CR-IDX)
+01340E         COMPUTE CR-T-OLD-AMT (CR-IDX) ROUNDED =
+01340F            PREV-BASE * PREV-MULTIPLY
+01341A      ELSE
+01340       COMPUTE WS-CTR = PARM-TAXYEAR - PARM-BASE-YR
+01341A      END-IF
+01341       MOVE PREV-BASE TO  PREV-ADJ-BASE
+01342       PERFORM 2341-CALC-BASE VARYING SUB1 FROM +1 BY +1
+01343          UNTIL SUB1 > WS-CTR
+01343A      IF COE-RETRO-MATCHED
+01343B         MOVE PREV-ADJ-BASE TO CR-T-NEW-AMT (CR-IDX)
+01343C      END-IF
+01344       IF AS-NPHE-STATUS = 'C'
+01345          MOVE 'C' TO WS-STAT-SW
+01346          MOVE 'CO' TO HO-NPHE-STATUS
+01347       END-IF.
+01347A*****************************************************
+01347B* 2342-COE-RETRO-LOOKUP-RTN SEARCHES COE-RETRO-TABLE
+01347C* FOR THE CURRENT PROPERTY.  WS-COE-RETRO-MATCH-SW IS
+01347D* SET TO 'Y' (88 COE-RETRO-MATCHED) ONLY WHEN HO-PROP
+01347E* IS ON THE LIST -- 2341-CALC-BASE COMPOUNDS ONLY FOR
+01347F* A MATCHED PROPERTY, WITHIN THAT PROPERTY'S OWN
+01347G* CR-T-BASE-YR/CR-T-TAXYEAR WINDOW.
+01347H*****************************************************
+01347I 2342-COE-RETRO-LOOKUP-RTN.
+01347J      MOVE 'N' TO WS-COE-RETRO-MATCH-SW
+01347K      SET CR-IDX TO 1
+01347L      SEARCH CR-ENTRY AT END
+01347M         CONTINUE
+01347N      WHEN CR-T-PROP (CR-IDX) = HO-PROP
+01347O         MOVE 'Y' TO WS-COE-RETRO-MATCH-SW
+01347P      END-SEARCH.
+01348  2341-CALC-BASE.
+01349       IF COE-RETRO-MATCHED
+01350A         COMPUTE PREV-ADJ-BASE ROUNDED =
+01351B            PREV-ADJ-BASE * PREV-MULTIPLY
+01352C      ELSE
+01353D         COMPUTE PREV-ADJ-BASE ROUNDED =
+01354E            PREV-BASE * PREV-MULTIPLY
+01355F      END-IF.
+01355G 2345-LOG-PRIORMIN-CLAMP-RTN.
+01355H     IF PREV-ADJ-BASE < 0
+01355I        ADD +1 TO PRIORMIN-CLAMP-CTR
+01355J        DISPLAY 'PRIOR MIN EXCEEDS PRIOR BASE - PROP '
+01355K           HO-PROP
+01355L           ' NEG AMT ' PREV-ADJ-BASE
+01355M        MOVE 0 TO PREV-ADJ-BASE
+01355N     END-IF.
+01356  2350-OTHER-ROUTINE.
+01357       COMPUTE PREV-ADJ-BASE ROUNDED =
+01358          HO-EQVAL * PREV-MULTIPLY
+01359       PERFORM 2345-LOG-PRIORMIN-CLAMP-RTN
+01362       MOVE HO-ASSDVAL TO WS-MVALUE
+01363       MOVE 'E' TO WS-STAT-SW.
+01364 
+01365A 2360-TALLY-NPHE-STATUS-RTN.
+01366B     EVALUATE HO-NPHE-STATUS
+01367C         WHEN 'SA'  ADD +1 TO HO-STAT-SA-CTR
+01368D         WHEN 'CN'  ADD +1 TO HO-STAT-CN-CTR
+01369E         WHEN 'ME'  ADD +1 TO HO-STAT-ME-CTR
+01370F         WHEN 'TR'  ADD +1 TO HO-STAT-TR-CTR
+01371G         WHEN 'PR'  ADD +1 TO HO-STAT-PR-CTR
+01372H         WHEN 'DV'  ADD +1 TO HO-STAT-DV-CTR
+01373I         WHEN 'CO'  ADD +1 TO HO-STAT-CO-CTR
+01374J         WHEN 'HP'  ADD +1 TO HO-STAT-HP-CTR
+01375K         WHEN OTHER ADD +1 TO HO-STAT-OTHR-CTR
+01376L     END-EVALUATE
+01377M     EVALUATE AS-NPHE-STATUS
+01378N         WHEN 'C'   ADD +1 TO AS-STAT-C-CTR
+01379O         WHEN 'H'   ADD +1 TO AS-STAT-H-CTR
+01380P         WHEN OTHER ADD +1 TO AS-STAT-OTHR-CTR
+01381Q     END-EVALUATE.
+01382R
+01383  2375-NORTHWEST-ROUTINE.
+01384      PERFORM 2201-CHECK-CLS2
+01385      IF HO-PRORATE < 1
+01386         MOVE SPACES TO WS-STATUS
+01387         PERFORM 2310-PRORATE-ROUTINE
+01388         PERFORM 2345-LOG-PRIORMIN-CLAMP-RTN
+01391      ELSE
+01392         IF HO-NPHE-BSYR = ZERO AND
+01393            HO-ASSDVAL   = ZERO AND
+01394            HO-EQVAL     = ZERO
+01395               PERFORM 2320-DIVISIONS-ROUTINE
+01396         ELSE
+01397            IF HO-NPHE-STATUS = 'SA' OR 'CN' OR 'ME'
+01398               PERFORM 2330-SALES-ROUTINE
+01399            ELSE
+01400               IF AS-NPHE-STATUS = 'C' AND HO-NPHE-STATUS = 'TR'
+01401                  PERFORM 2340-COFE-ROUTINE
+01402 *****************COMPUTE PREV-ADJ-BASE ROUNDED =
+01403 *****************   PREV-ADJ-BASE * PREV-MULTIPLY * PREV-MULTIPLY
+01404                  PERFORM 2345-LOG-PRIORMIN-CLAMP-RTN
+01407               ELSE
+01408                  PERFORM 2350-OTHER-ROUTINE
+01409               END-IF
+01410            END-IF
+01411         END-IF
+01412      END-IF.
+01413 
+01414  2400-SOUTHWEST-ROUTINE.
+01415      PERFORM 2201-CHECK-CLS2
+01416      IF HO-PRORATE < 1
+01417         MOVE SPACES TO WS-STATUS
+01418         PERFORM 2310-PRORATE-ROUTINE
+01419         PERFORM 2345-LOG-PRIORMIN-CLAMP-RTN
+01422      ELSE
+01423         IF HO-NPHE-BSYR = ZERO AND
+01424            HO-ASSDVAL   = ZERO AND
+01425            HO-EQVAL     = ZERO
+01426               PERFORM 2320-DIVISIONS-ROUTINE
+01427         ELSE
+01428            IF HO-NPHE-STATUS = 'SA' OR 'CN' OR 'ME'
+01429               PERFORM 2330-SALES-ROUTINE
+01430            ELSE
+01431               IF AS-NPHE-STATUS = 'C' AND HO-NPHE-STATUS = 'TR'
+01432                  PERFORM 2340-COFE-ROUTINE
+01433 *****************COMPUTE PREV-ADJ-BASE ROUNDED =
+01434 *****************   PREV-ADJ-BASE * PREV-MULTIPLY
+01435                  PERFORM 2345-LOG-PRIORMIN-CLAMP-RTN
+01438               ELSE
+01439                  PERFORM 2350-OTHER-ROUTINE
+01440               END-IF
+01441            END-IF
+01442         END-IF
+01443      END-IF.
+01444 
+01445  2410-CALC-PREV-BASE.
+01446      MOVE ZEROS TO WS-PREV-BASE
+01447      IF AGE-YES
+01448         COMPUTE  PREV-BASE ROUNDED =
+01449            M-VALUE (+9) * PA-PREV-EQ
+01450         MOVE M-VALUE (+9) TO WS-PREV-BASE WS-MVALUE
+01451      ELSE
+01452         COMPUTE  PREV-BASE ROUNDED =
+01453                  AS-VALUE-1 (+9) * PA-PREV-EQ
+01454         MOVE AS-VALUE-1 (+9) TO WS-PREV-BASE WS-MVALUE
+01455      END-IF
+01456 *    SUBTRACT 5000 FROM PREV-BASE
+01457      SUBTRACT WS-PRIOR-MINIMUM FROM PREV-BASE
+01458      COMPUTE PREV-ADJ-BASE ROUNDED =
+01459         PREV-BASE * PREV-MULTIPLY
+01460      PERFORM 2345-LOG-PRIORMIN-CLAMP-RTN
+01463      IF AS-NPHE-STATUS = 'C'
+01464         MOVE 'CO' TO HO-NPHE-STATUS
+01465         MOVE 'C'  TO WS-STAT-SW
+01466      ELSE
+01467         IF AS-NPHE-STATUS = 'H'
+01468            MOVE 'HP' TO HO-NPHE-STATUS
+01469            MOVE 'H'  TO WS-STAT-SW
+01470         END-IF
+01471      END-IF.
+01472 
+01473 *4000-ERROR-REPORT-RTN.
+01474 *    MOVE CMST-MATCH  TO DIS-KEY
+01475 *    MOVE WS-MSG  TO DIS-MSG
+01476 *    DISPLAY DISPLAY-LINE.
+01477                          SKIP2
+01478  4200-OUTPUT-HOMEOWNER-RTN.
+01479      MOVE HO-REC  TO HO-REC2
+01480A     PERFORM 2360-TALLY-NPHE-STATUS-RTN
+01481      IF WS-PRORATE-SW = 'Y'
+01482         MOVE SPACES TO WS-PRORATE-SW
+01483         COMPUTE CURR-ADJ-BASE ROUNDED =
+01484            NP-TOT-CURR-AV * PA-CURR-EQ
+01485      ELSE
+01486         MOVE ZEROS  TO  WS-CURR-AV
+01487         MOVE M-VALUE (+9) TO WS-CURR-AV
+01488         COMPUTE CURR-ADJ-BASE ROUNDED =
+01489            M-VALUE (+9) * PA-CURR-EQ
+01490      END-IF
+01491      COMPUTE NPHE-AMOUNT = CURR-ADJ-BASE - PREV-ADJ-BASE
+01492      MOVE NPHE-AMOUNT TO SAVE-NPHE-AMOUNT
+01493 * *  IF HO-PROP = 13251000190000
+01494 * *     DISPLAY 'NPHE '  NPHE-AMOUNT
+01495 * *             'CUR  ' CURR-ADJ-BASE
+01496 * *             'PREV ' PREV-ADJ-BASE
+01497 * *  END-IF
+01498      IF CITY-TOWN
+01499         EVALUATE  TRUE
+01500            WHEN NPHE-AMOUNT < NPHE-LO-VAL
+01501               MOVE NPHE-LO-VAL  TO NPHE-AMOUNT
+01502            WHEN NPHE-AMOUNT > NPHE-HI-VAL-CITY
+01503               MOVE NPHE-HI-VAL-CITY  TO NPHE-AMOUNT
+01504            WHEN NPHE-AMOUNT < 0
+01505               MOVE NPHE-LO-VAL  TO NPHE-AMOUNT
+01506         END-EVALUATE
+01507 *       IF NPHE-AMOUNT < 30000
+01508 *       IF NPHE-AMOUNT < 33000
+01509 *          CONTINUE
+01510 *       ELSE
+01511 *          PERFORM 4500-CORRECT-NPHE
+01512 *       END-IF
+01513      ELSE
+01514         IF NORTHWEST
+01515            EVALUATE  TRUE
+01516               WHEN NPHE-AMOUNT < NPHE-LO-VAL
+01517                  MOVE NPHE-LO-VAL  TO NPHE-AMOUNT
+01518               WHEN NPHE-AMOUNT > NPHE-HI-VAL-NRWS
+01519                  MOVE NPHE-HI-VAL-NRWS TO NPHE-AMOUNT
+01520               WHEN NPHE-AMOUNT < 0
+01521                  MOVE NPHE-LO-VAL  TO NPHE-AMOUNT
+01522            END-EVALUATE
+01523         ELSE
+01524            IF SOUTHWEST
+01525               EVALUATE  TRUE
+01526                  WHEN NPHE-AMOUNT < NPHE-LO-VAL
+01527                     MOVE NPHE-LO-VAL TO NPHE-AMOUNT
+01528                  WHEN NPHE-AMOUNT > NPHE-HI-VAL-SWWS
+01529                     MOVE NPHE-HI-VAL-SWWS TO NPHE-AMOUNT
+01530                  WHEN NPHE-AMOUNT < 0
+01531                     MOVE NPHE-LO-VAL TO NPHE-AMOUNT
+01532               END-EVALUATE
+01533            END-IF
+01534         END-IF
+01535      END-IF
+01536      EVALUATE  TRUE
+01537         WHEN HO-REC-NOCHANGE
+01538            CONTINUE
+01539         WHEN HO-REC-ZERO
+01540            MOVE ZEROS  TO HO-NPHE2  HO-NPHE-BSYR2
+01541         WHEN HO-REC-NPHE
+01542            MOVE NPHE-AMOUNT   TO HO-NPHE2
+01543            MOVE PREV-ADJ-BASE TO HO-EQVAL2
+01544            MOVE PA-CURR-EQ    TO HO-EQFCTR2
+01545            IF WS-STAT-SW = 'C'
+01546               MOVE PA-BASE-YR (3:2) TO HO-YRAPPL2
+01547               MOVE PA-BASE-YR       TO HO-NPHE-BSYR2
+01548            END-IF
+01549      END-EVALUATE.
+01550            MOVE HO-PROP      TO LDMK-PROP.
+01551            MOVE PA-TAXYEAR   TO LDMK-YEAR.
+01552            MOVE SPACES       TO LNDMRK-EOF-SW.
+01553            PERFORM 4400-READ-LANDMARK
+01554            IF LNDMRK-FND
+01555               MOVE NPHE-LO-VAL TO HO-NPHE2, NPHE-AMOUNT
+01556               MOVE 'LN'        TO HO-NPHE-STATUS-2
+01557            END-IF
+01558      IF M-VALUE (1) > 0
+01559         MOVE NPHE-LO-VAL TO HO-NPHE2, NPHE-AMOUNT
+01560         MOVE 'SF'        TO HO-NPHE-STATUS-2
+01561      END-IF
+01562      MOVE WS-VAL-CLS TO WK-VAL-CLS
+01563      IF NOT VALID-CLASS
+01564         MOVE NPHE-LO-VAL TO HO-NPHE2, NPHE-AMOUNT
+01565      END-IF
+01566      MOVE HO-NPHE-BSYR2 TO WS-BASE-YR
+01567      IF NOT DRYRUN-MODE
+01568         WRITE HO-REC2
+01569      END-IF
+01570      ADD +1  TO HOMS-OUT-CTR.
+01571                          SKIP2
+01572  4300-OUTPUT-NPHE-RTN.
+01573      INITIALIZE NPHE-REC
+01574      MOVE M-PROP  TO PROP-NO
+01575      MOVE WS-BASE-YR  TO BASE-YR
+01576      MOVE HO-ASSDVAL     TO NP-BASE-ASSD-VAL
+01577      MOVE PREV-ADJ-BASE  TO NP-BASE-ADJ-EAV
+01578      MOVE CURR-ADJ-BASE  TO CURR-EAV
+01579      MOVE ZEROS TO CURR-AV
+01580      IF WS-STATUS = 'PR'
+01581         MOVE NP-TOT-CURR-AV TO CURR-AV
+01582         MOVE SPACES TO WS-STATUS
+01583      ELSE
+01584         MOVE WS-CURR-AV    TO CURR-AV
+01585      END-IF
+01586      MOVE PREV-BASE    TO NP-BASE-EAV
+01587      MOVE NPHE-AMOUNT  TO NPHE-AMT
+01588      MOVE M-CLS  TO NPHE-CLASS
+01589      IF NOT DRYRUN-MODE
+01590         WRITE NPHE-REC
+01591      END-IF
+01592      ADD +1  TO NPHE-OUT-CTR.
+01593                          SKIP2
+01594  4400-READ-LANDMARK.
+01595       READ LNDMRK-PROP-FILE.
+01596       IF GOOD-LAND
+01597          MOVE 'N' TO LNDMRK-EOF-SW
+01598          ADD +1 TO LNDMRK-RECS-READ
+01599       ELSE
+01600          IF LAND-NOTFND
+01601             MOVE 'Y' TO LNDMRK-EOF-SW
+01602          ELSE
+01603             DISPLAY 'LANDMARK FILE READ ERROR '
+01604             DISPLAY 'FILE STATUS = ' LDMK-STATUS
+01605             DISPLAY 'RETURN      = ' LF-RETURN
+01606             DISPLAY 'FUNCTION    = ' LF-FUNCTION
+01607             DISPLAY 'FEEDBACK    = ' LF-FEEDBACK
+01608             MOVE 16 TO RETURN-CODE
+01609             MOVE 'Y' TO SEVERE-ERR-SW.
+01610 
+01611  4500-CORRECT-NPHE.
+01612 *    IF HO-NPHE-BSYR = 2002
+01613 *       MOVE HO-NPHE-BSYR (3:2) TO EQ-YEAR
+01614 *    ELSE
+01615 *       IF HO-TEMP-ASSD = ZERO
+01616 *          MOVE HO-NPHE-BSYR (3:2) TO EQ-YEAR
+01617 *       ELSE
+01618 *          MOVE 02 TO EQ-YEAR
+01619 *       END-IF
+01620 *    END-IF
+01621 
+01622 *    MOVE 1                  TO EQ-QUAD
+01623      PERFORM 4600-GET-EQUAL-FACTOR
+01624 * *  IF HO-PROP = 13251000190000
+01625 * *  IF HO-PROP = 13251000190000 OR 13251090360000
+01626 * *     DISPLAY 'ASSD EQ       '  HO-ASSDVAL  '  ' EQ-FACTOR
+01627 * *     DISPLAY 'TMP ASSD NPHE '  HO-TEMP-ASSD ' ' NPHE-AMOUNT
+01628 * *  END-IF
+01629      IF WS-REC-FND
+01630 *       IF HO-TEMP-ASSD = ZERO
+01631 *          COMPUTE WS-BASE-EAV ROUNDED =
+01632 *             HO-ASSDVAL  * EQ-FACTOR
+01633 *       ELSE
+01634 *          COMPUTE WS-BASE-EAV ROUNDED =
+01635 *             HO-TEMP-ASSD  * EQ-FACTOR
+01636 *       END-IF
+01637         COMPUTE WS-MIN-R    ROUNDED =
+01638            WS-BASE-EAV * WS-MIN
+01639         COMPUTE WS-MAX-R    ROUNDED =
+01640            WS-BASE-EAV * WS-MAX
+01641 * *     IF HO-PROP = 13251000190000
+01642 * *     IF HO-PROP = 13251000190000 OR 13251090360000
+01643 * *       DISPLAY 'MIN/MAX 3  ' WS-MIN-R ' ' WS-MAX-R ' '
+01644 * *       DISPLAY 'CURREAV BSEAV 3 ' CURR-ADJ-BASE ' ' WS-BASE-EA
+01645 * *     END-IF
+01646         IF CURR-ADJ-BASE < WS-MIN-R OR CURR-ADJ-BASE = WS-MIN-R
+01647            CONTINUE
+01648         ELSE
+01649            IF CURR-ADJ-BASE < WS-MAX-R
+01650 *             SUBTRACT 30000 FROM SAVE-NPHE-AMOUNT
+01651               SUBTRACT 33000 FROM SAVE-NPHE-AMOUNT
+01652 *             IF SAVE-NPHE-AMOUNT > 5000
+01653               IF SAVE-NPHE-AMOUNT > 2000
+01654 *                ADD 5000 TO NPHE-AMOUNT
+01655                  ADD 2000 TO NPHE-AMOUNT
+01656               ELSE
+01657                  ADD SAVE-NPHE-AMOUNT TO NPHE-AMOUNT
+01658               END-IF
+01659            ELSE
+01660 *             SUBTRACT 30000 FROM SAVE-NPHE-AMOUNT
+01661               SUBTRACT 33000 FROM SAVE-NPHE-AMOUNT
+01662 *             IF SAVE-NPHE-AMOUNT > 10000
+01663               IF SAVE-NPHE-AMOUNT > 7000
+01664 *                ADD 10000 TO NPHE-AMOUNT
+01665                  ADD 7000 TO NPHE-AMOUNT
+01666               ELSE
+01667                  ADD SAVE-NPHE-AMOUNT TO NPHE-AMOUNT
+01668               END-IF
+01669 * *           IF HO-PROP = 13251000190000
+01670 * *              DISPLAY 'SVNPHE       ' SAVE-NPHE-AMOUNT
+01671 * *              DISPLAY 'NPHE         ' NPHE-AMOUNT
+01672 * *           END-IF
+01673         END-IF
+01674      END-IF.
+01675  4600-GET-EQUAL-FACTOR.
+01676 *    READ EQUAL-FACTOR
+01677 *    IF EQ-NORMAL-STATUS
+01678 *       MOVE 'Y' TO WS-REC-FND-SW
+01679 *    ELSE
+01680 *       IF EQ-RECORD-NOT-FOUND
+01681 *          MOVE 'N' TO WS-REC-FND-SW
+01682 *       ELSE
+01683 *          DISPLAY 'EQUALFCT READ FAILED ' EQ-STATUS
+01684 *                  'RETURN               ' EQ-RETURN
+01685 *                  'FUNCTION             ' EQ-FUNCTION
+01686 *                  'FEEDBACK             ' EQ-FEEDBACK
+01687 *          MOVE 16 TO RETURN-CODE
+01688 *       END-IF
+01689 *    END-IF.
+01690  9000-PARM-CHECK-RTN.
+01691      IF VALID-PARM-LGTH
+01692         PERFORM 9010-DO-PARM-CHECK-RTN
+01693         PERFORM 9015-LOAD-NPHE-PARMS-RTN
+01693A        IF COE-RETRO-MODE
+01693B           PERFORM 9016-LOAD-COE-RETRO-LIST-RTN
+01693C        END-IF
+01694      ELSE
+01695         MOVE 16  TO RETURN-CODE
+01696         DISPLAY 'PARM ERROR -- INVALID PARM LENGTH '
+01697                 'IT MUST BE 23'
+01698         DISPLAY 'PARM LIST: '  PARM-LIST
+01699      END-IF.
+01700                          SKIP2
+01701  9010-DO-PARM-CHECK-RTN.
+01702      IF PARM-PREV-EQ-X NUMERIC
+01703         IF PARM-PREV-EQ = ZEROS
+01704            MOVE 16  TO RETURN-CODE
+01705            DISPLAY 'PARM ERROR -- PREV EQ FACTOR NOT > ZEROS'
+01706            DISPLAY 'PARM PREF EQ FACTOR: '  PARM-PREV-EQ
+01707         END-IF
+01708      ELSE
+01709         MOVE 16  TO RETURN-CODE
+01710         DISPLAY 'PARM ERROR -- PREV EQ FACTOR NOT NUMERIC'
+01711         DISPLAY 'PARM PREF EQ FACTOR: '  PARM-PREV-EQ-X
+01712      END-IF
+01713                          SKIP1
+01714      IF PARM-CURR-EQ-X NUMERIC
+01715         IF PARM-CURR-EQ = ZEROS
+01716            MOVE 16  TO RETURN-CODE
+01717            DISPLAY 'PARM ERROR -- CURR EQ FACTOR NOT > ZEROS'
+01718            DISPLAY 'PARM CURR EQ FACTOR: '  PARM-CURR-EQ
+01719         END-IF
+01720      ELSE
+01721         MOVE 16  TO RETURN-CODE
+01722         DISPLAY 'PARM ERROR -- CURR EQ FACTOR NOT NUMERIC'
+01723         DISPLAY 'PARM CURR EQ FACTOR: '  PARM-CURR-EQ-X
+01724      END-IF
+01725                          SKIP1
+01726      IF PARM-COFE-EQ-X NUMERIC
+01727         IF PARM-COFE-EQ = ZEROS
+01728            MOVE 16  TO RETURN-CODE
+01729            DISPLAY 'PARM ERROR -- COFE EQ FACTOR NOT > ZEROS'
+01730            DISPLAY 'PARM COFE EQ FACTOR: '  PARM-COFE-EQ
+01731         END-IF
+01732      ELSE
+01733         MOVE 16  TO RETURN-CODE
+01734         DISPLAY 'PARM ERROR -- COFE EQ FACTOR NOT NUMERIC'
+01735         DISPLAY 'PARM COFE EQ FACTOR: '  PARM-COFE-EQ-X
+01736      END-IF
+01737                          SKIP1
+01738      IF PARM-BASE-YR-X NUMERIC
+01739         IF PARM-BASE-YR = ZEROS
+01740            MOVE 16  TO RETURN-CODE
+01741            DISPLAY 'PARM ERROR -- BASE YEAR NOT > ZEROS'
+01742            DISPLAY 'PARM BASE YEAR.....: '  PARM-BASE-YR
+01743         END-IF
+01744      ELSE
+01745         MOVE 16  TO RETURN-CODE
+01746         DISPLAY 'PARM ERROR -- BASE YEAR NOT NUMERIC'
+01747         DISPLAY 'PARM BASE YEAR.....: '  PARM-BASE-YR-X
+01748      END-IF.
+01749      IF PARM-TAXYEAR-X NUMERIC
+01750         IF PARM-TAXYEAR = ZEROS
+01751            MOVE 16  TO RETURN-CODE
+01752            DISPLAY 'PARM ERROR -- TAXYEAR NOT > ZEROS'
+01753            DISPLAY 'PARM TAXYEAR.....: '  PARM-TAXYEAR
+01754         END-IF
+01755      ELSE
+01756         MOVE 16  TO RETURN-CODE
+01757         DISPLAY 'PARM ERROR -- TAXYEAR NOT NUMERIC'
+01758         DISPLAY 'PARM TAXYEAR.....: '  PARM-TAXYEAR-X
+01759      END-IF.
+01760      IF PARM-LGTH = +24 OR PARM-LGTH = +25
+01761         IF PARM-DRYRUN = 'Y' OR PARM-DRYRUN = 'N'
+01762            MOVE PARM-DRYRUN  TO DRYRUN-SW
+01763         ELSE
+01764            MOVE 16  TO RETURN-CODE
+01765            DISPLAY 'PARM ERROR -- DRYRUN FLAG NOT Y OR N'
+01766            DISPLAY 'PARM DRYRUN FLAG..: '  PARM-DRYRUN
+01767         END-IF
+01768      END-IF.
+01769A     IF PARM-LGTH = +25
+01770B        IF PARM-COE-RETRO = 'Y' OR PARM-COE-RETRO = 'N'
+01771C           MOVE PARM-COE-RETRO  TO COE-RETRO-SW
+01772D        ELSE
+01773E           MOVE 16  TO RETURN-CODE
+01774F           DISPLAY 'PARM ERROR -- COE RETRO FLAG NOT Y OR N'
+01775G           DISPLAY 'PARM COE RETRO FLAG: '  PARM-COE-RETRO
+01776H        END-IF
+01777I     END-IF.
+01778                          SKIP2
+01779  *****************************************************
+01780  * 9015-LOAD-NPHE-PARMS-RTN READS THE NPHE-PARM-FILE
+01781  * CONTROL FILE CARD CONTAINING THE PRIOR-MINIMUM AND
+01782  * NPHE LO/HI VALUE BREAKPOINTS.  IF THE FILE IS EMPTY
+01783  * OR MISSING, THE COMPILE-TIME DEFAULT VALUES ABOVE
+01784  * ARE LEFT UNCHANGED SO A MISSING CONTROL CARD DOES
+01785  * NOT ABEND THE RUN.
+01786  *****************************************************
+01787  9015-LOAD-NPHE-PARMS-RTN.
+01788      OPEN INPUT NPHE-PARM-FILE
+01789      READ NPHE-PARM-FILE
+01790         AT END
+01791            SET NPHE-PARM-EOF  TO TRUE
+01792      END-READ
+01793      IF NPHE-PARM-EOF
+01794         DISPLAY 'NPHE-PARM-FILE EMPTY -- USING COMPILED '
+01795                 'DEFAULT THRESHOLD AMOUNTS'
+01796      ELSE
+01797         IF PP-PRIOR-MINIMUM    NUMERIC  AND
+01798            PP-NPHE-LO-VAL      NUMERIC  AND
+01799            PP-NPHE-HI-VAL      NUMERIC  AND
+01800            PP-NPHE-HI-VAL-CITY NUMERIC  AND
+01801            PP-NPHE-HI-VAL-SWWS NUMERIC  AND
+01802            PP-NPHE-HI-VAL-NRWS NUMERIC
+01803            MOVE PP-PRIOR-MINIMUM    TO WS-PRIOR-MINIMUM
+01804            MOVE PP-NPHE-LO-VAL      TO NPHE-LO-VAL
+01805            MOVE PP-NPHE-HI-VAL      TO NPHE-HI-VAL
+01806            MOVE PP-NPHE-HI-VAL-CITY TO NPHE-HI-VAL-CITY
+01807            MOVE PP-NPHE-HI-VAL-SWWS TO NPHE-HI-VAL-SWWS
+01808            MOVE PP-NPHE-HI-VAL-NRWS TO NPHE-HI-VAL-NRWS
+01809         ELSE
+01810            MOVE 16  TO RETURN-CODE
+01811            DISPLAY 'PARM ERROR -- NPHE-PARM-FILE RECORD '
+01812                    'IS NOT NUMERIC'
+01813            DISPLAY 'NPHE-PARM-REC: '  NPHE-PARM-REC
+01814         END-IF
+01815      END-IF
+01816      CLOSE NPHE-PARM-FILE
+01817      DISPLAY '   NPHE PRIOR MINIMUM....: '  WS-PRIOR-MINIMUM
+01818      DISPLAY '   NPHE LOW VALUE........: '  NPHE-LO-VAL
+01819      DISPLAY '   NPHE HIGH VALUE.......: '  NPHE-HI-VAL
+01820      DISPLAY '   NPHE HIGH VALUE-CITY..: '  NPHE-HI-VAL-CITY
+01821      DISPLAY '   NPHE HIGH VALUE-SWWS..: '  NPHE-HI-VAL-SWWS
+01822      DISPLAY '   NPHE HIGH VALUE-NRWS..: '  NPHE-HI-VAL-NRWS
+01823      DISPLAY SPACES.
+01823A*****************************************************
+01823B* 9016-LOAD-COE-RETRO-LIST-RTN READS THE OPTIONAL
+01823C* COE-RETRO-FILE PROPERTY LIST (UP TO 50 ENTRIES) INTO
+01823D* COE-RETRO-TABLE WHEN PARM-COE-RETRO = 'Y'.  ONLY THE
+01823E* PROPERTIES AND BASE-YEAR/TAXYEAR WINDOWS LISTED HERE
+01823F* ARE COMPOUNDED BY 2341-CALC-BASE -- IF THE FILE IS
+01823G* EMPTY OR MISSING, NO PROPERTY MATCHES AND THE RETRO
+01823H* FORMULA IS NOT APPLIED TO ANYONE, SO A MISSING CONTROL
+01823I* CARD CANNOT SILENTLY RE-COMPOUND THE WHOLE RUN.
+01823J*****************************************************
+01823K 9016-LOAD-COE-RETRO-LIST-RTN.
+01823L     OPEN INPUT COE-RETRO-FILE
+01823M     PERFORM 9017-READ-COE-RETRO-RTN
+01823N        UNTIL COE-RETRO-EOF
+01823O            OR COE-RETRO-TABLE-CTR = +50
+01823P     CLOSE COE-RETRO-FILE
+01823Q     DISPLAY '   COE RETRO TARGET PROPERTIES LOADED...: '
+01823R             COE-RETRO-TABLE-CTR
+01823S     DISPLAY SPACES.
+01823T 9017-READ-COE-RETRO-RTN.
+01823U     READ COE-RETRO-FILE
+01823V        AT END
+01823W           SET COE-RETRO-EOF  TO TRUE
+01823X     END-READ
+01823Y     IF NOT COE-RETRO-EOF
+01823Z        IF CR-PROP NUMERIC AND CR-COE-BASE-YR NUMERIC
+01824A                           AND CR-COE-TAXYEAR NUMERIC
+01824B           ADD +1 TO COE-RETRO-TABLE-CTR
+01824C           MOVE CR-PROP         TO CR-T-PROP (COE-RETRO-TABLE-CTR)
+01824D           MOVE CR-COE-BASE-YR  TO
+01824E                   CR-T-BASE-YR (COE-RETRO-TABLE-CTR)
+01824F           MOVE CR-COE-TAXYEAR  TO
+01824G                   CR-T-TAXYEAR (COE-RETRO-TABLE-CTR)
+01824H        ELSE
+01824I           DISPLAY 'COE-RETRO-FILE RECORD IGNORED -- NOT '
+01824J                   'NUMERIC: '  COE-RETRO-REC
+01824K        END-IF
+01824L     END-IF.
+01824M                           SKIP2
+01825  9200-INITIALIZE-RTN.
+01826      MOVE PARM-LIST  TO PARM-AREA
+01827      DISPLAY '*****  PARM INFO  *****'
+01828      MOVE PA-PREV-EQ  TO DISPLAY-EQ
+01829      DISPLAY '   PARM PREV EQ FACTOR: '  DISPLAY-EQ
+01830      MOVE PA-CURR-EQ  TO DISPLAY-EQ
+01831      DISPLAY '   PARM CURR EQ FACTOR: '  DISPLAY-EQ
+01832      MOVE PA-COFE-EQ  TO DISPLAY-EQ
+01833      DISPLAY '   PARM COFE EQ FACTOR: '  DISPLAY-EQ
+01834      DISPLAY '   PARM BASE YEAR.....: '  PA-BASE-YR
+01835      DISPLAY '   PARM TAX YEAR......: '  PA-TAXYEAR
+01836      IF DRYRUN-MODE
+01837         DISPLAY '   PARM DRY-RUN MODE..: RUN IS A SIMULATION -- '
+01838                 'NPHE/HOMEOWNER OUTPUT WRITES WILL BE SKIPPED'
+01839      ELSE
+01840         DISPLAY '   PARM DRY-RUN MODE..: NO -- NORMAL UPDATE RUN'
+01841      END-IF
+01842      DISPLAY SPACES.
+01843                          SKIP2
+01844  9300-DISPLAY-CTRS-RTN.
+01845      DISPLAY SPACES
+01846      DISPLAY '*****  COUNTERS  *****'
+01847      MOVE HOMS-READ-CTR  TO CTR-DISPLAY
+01848      DISPLAY 'HOMEOWNER RECORDS READ.....: '  CTR-DISPLAY
+01849      MOVE CMST-READ-CTR  TO CTR-DISPLAY
+01850      DISPLAY 'CURRENT MASTER RECORDS READ: '  CTR-DISPLAY
+01851      MOVE PMST-READ-CTR  TO CTR-DISPLAY
+01852      DISPLAY 'PRIOR MASTER RECORDS READ..: '  CTR-DISPLAY
+01853      MOVE HOMS-OUT-CTR  TO CTR-DISPLAY
+01854      DISPLAY 'HOMEOWNER RECORDS WRITTEN..: '  CTR-DISPLAY
+01855      MOVE NO-CHG-CTR    TO CTR-DISPLAY
+01856      DISPLAY 'HOMEOWNER RECORDS W/O CHG..: '  CTR-DISPLAY
+01857      MOVE NPHE-OUT-CTR  TO CTR-DISPLAY
+01858      DISPLAY 'NPHE RECORDS WRITTEN.......: '  CTR-DISPLAY
+01859      MOVE AGE-1-CTR     TO CTR-DISPLAY
+01860      DISPLAY 'RECORDS W/ AGE = 1 ........: '  CTR-DISPLAY
+01861      MOVE PRIOR-CTR     TO CTR-DISPLAY
+01862      DISPLAY 'RECORDS W/ PRIOR YEAR .....: '  CTR-DISPLAY
+01863      MOVE NO-PRIOR-CTR  TO CTR-DISPLAY
+01864      DISPLAY 'RECORDS W/O PRIOR YEAR ....: '  CTR-DISPLAY
+01865      MOVE LNDMRK-RECS-READ TO CTR-DISPLAY
+01866      DISPLAY 'LANDMARK RECORDS READ  ....: '  CTR-DISPLAY
+01867A     DISPLAY SPACES
+01868B     DISPLAY '*****  HO/AS-NPHE-STATUS FREQUENCY  *****'
+01869C     MOVE HO-STAT-SA-CTR   TO CTR-DISPLAY
+01870D     DISPLAY 'HO-NPHE-STATUS = SA (SALE)......: '  CTR-DISPLAY
+01871E     MOVE HO-STAT-CN-CTR   TO CTR-DISPLAY
+01872F     DISPLAY 'HO-NPHE-STATUS = CN (CONDEMNED).: '  CTR-DISPLAY
+01873G     MOVE HO-STAT-ME-CTR   TO CTR-DISPLAY
+01874H     DISPLAY 'HO-NPHE-STATUS = ME (MERGED)....: '  CTR-DISPLAY
+01875I     MOVE HO-STAT-TR-CTR   TO CTR-DISPLAY
+01876J     DISPLAY 'HO-NPHE-STATUS = TR (TRI).......: '  CTR-DISPLAY
+01877K     MOVE HO-STAT-PR-CTR   TO CTR-DISPLAY
+01878L     DISPLAY 'HO-NPHE-STATUS = PR (PRORATE)...: '  CTR-DISPLAY
+01879M     MOVE HO-STAT-DV-CTR   TO CTR-DISPLAY
+01880N     DISPLAY 'HO-NPHE-STATUS = DV (DIVISIONS).: '  CTR-DISPLAY
+01881O     MOVE HO-STAT-CO-CTR   TO CTR-DISPLAY
+01882P     DISPLAY 'HO-NPHE-STATUS = CO (COE).......: '  CTR-DISPLAY
+01883Q     MOVE HO-STAT-HP-CTR   TO CTR-DISPLAY
+01884R     DISPLAY 'HO-NPHE-STATUS = HP (HOMEPURCH).: '  CTR-DISPLAY
+01885S     MOVE HO-STAT-OTHR-CTR TO CTR-DISPLAY
+01886T     DISPLAY 'HO-NPHE-STATUS = OTHER/UNKNOWN..: '  CTR-DISPLAY
+01887U     MOVE AS-STAT-C-CTR    TO CTR-DISPLAY
+01888V     DISPLAY 'AS-NPHE-STATUS = C  (COE).......: '  CTR-DISPLAY
+01889W     MOVE AS-STAT-H-CTR    TO CTR-DISPLAY
+01890X     DISPLAY 'AS-NPHE-STATUS = H  (HOMESTEAD).: '  CTR-DISPLAY
+01891Y     MOVE AS-STAT-OTHR-CTR TO CTR-DISPLAY
+01892Z     DISPLAY 'AS-NPHE-STATUS = OTHER/UNKNOWN..: '  CTR-DISPLAY.
+01893A     MOVE PRIORMIN-CLAMP-CTR TO CTR-DISPLAY
+01894B     DISPLAY 'DIVISIONS PRIOR-MIN CLAMPED TO 0: '  CTR-DISPLAY.
+01895      DISPLAY SPACES.
+01896      MOVE WS-NP-RECS-READ TO CTR-DISPLAY
+01897      DISPLAY 'NPHE PRORATE RECS READ ....: '  CTR-DISPLAY
+01898A     DISPLAY SPACES
+01899B     MOVE FUNCTION CURRENT-DATE TO CURRENT-DATE-RETURN
+01900C     MOVE SYSTEM-TIME TO WS-END-TIME
+01901D     COMPUTE WS-ELAPSED-SECS =
+01902E        ((WS-END-HH * 3600) + (WS-END-MM * 60) + WS-END-SS)
+01903F      - ((WS-START-HH * 3600) + (WS-START-MM * 60) + WS-START-SS)
+01904G     IF WS-ELAPSED-SECS LESS THAN ZERO
+01905H         ADD 86400 TO WS-ELAPSED-SECS
+01906I     END-IF
+01907J     COMPUTE WS-ELAPSED-HH = WS-ELAPSED-SECS / 3600
+01908K     COMPUTE WS-ELAPSED-MM = (WS-ELAPSED-SECS / 60)
+01909L         - (WS-ELAPSED-HH * 60)
+01910M     COMPUTE WS-ELAPSED-SS = WS-ELAPSED-SECS
+01911N         - (WS-ELAPSED-HH * 3600) - (WS-ELAPSED-MM * 60)
+01912O     COMPUTE WS-TOT-RECS-READ =
+01913P         HOMS-READ-CTR + CMST-READ-CTR + PMST-READ-CTR
+01914Q     IF WS-ELAPSED-SECS GREATER THAN ZERO
+01915R         COMPUTE WS-RECS-PER-SEC ROUNDED =
+01916S             WS-TOT-RECS-READ / WS-ELAPSED-SECS
+01917T     ELSE
+01918U         MOVE WS-TOT-RECS-READ TO WS-RECS-PER-SEC
+01919V     END-IF
+01920W     DISPLAY 'BATCH WINDOW ELAPSED TIME..: '  WS-ELAPSED-TIME
+01921X     MOVE WS-RECS-PER-SEC TO CTR-DISPLAY
+01922Y     DISPLAY 'RECORD RATE (RECS/SECOND)..: '  CTR-DISPLAY
+01923      DISPLAY SPACES.
+01924A     MOVE 'ASHMA839'     TO CTB-PROGRAM-ID
+01925B     MOVE SYSTEM-DATE    TO CTB-RUN-DATE
+01926C     MOVE CMST-READ-CTR  TO CTB-CURR-MSTR-CTR
+01927D     MOVE PMST-READ-CTR  TO CTB-PRIOR-MSTR-CTR
+01928E     WRITE CTLBAL-REC
+01928F     IF COE-RETRO-MODE
+01928G        PERFORM 9320-COE-RETRO-DELTA-RTN
+01928H     END-IF
+01929F     CLOSE CONTROL-TOTALS-FILE.
+01929G*****************************************************
+01929H* 9320-COE-RETRO-DELTA-RTN DISPLAYS THE OLD (NORMAL-
+01929I* FORMULA) VS NEW (RETRO-COMPOUNDED) BASE FOR EVERY
+01929J* PROPERTY ON THE COE-RETRO-FILE LIST THAT 2340-COFE-
+01929K* ROUTINE ACTUALLY MATCHED DURING THE RUN, SO THE
+01929L* CERTIFICATE-OF-ERROR CHANGE CAN BE VERIFIED BEFORE
+01929M* THE HOMEOWNER/NPHE OUTPUT IS RELEASED.
+01929N*****************************************************
+01929O 9320-COE-RETRO-DELTA-RTN.
+01929P     DISPLAY SPACES
+01929Q     DISPLAY '*****  COE RETRO TARGET PROPERTY DELTA REPORT  *'
+01929R     '****'
+01929S     PERFORM 9321-DISPLAY-COE-RETRO-RTN
+01929T        VARYING CR-IDX FROM 1 BY 1
+01929U           UNTIL CR-IDX GREATER COE-RETRO-TABLE-CTR
+01929V     DISPLAY SPACES.
+01929W 9321-DISPLAY-COE-RETRO-RTN.
+01929X     DISPLAY 'PROPERTY '    CR-T-PROP (CR-IDX)
+01929Y             '  OLD BASE: ' CR-T-OLD-AMT (CR-IDX)
+01929Z             '  NEW BASE: ' CR-T-NEW-AMT (CR-IDX)
+01930A     COMPUTE WS-COE-RETRO-DELTA =
+01930B        CR-T-NEW-AMT (CR-IDX) - CR-T-OLD-AMT (CR-IDX)
+01930C     DISPLAY '     DELTA: ' WS-COE-RETRO-DELTA.
