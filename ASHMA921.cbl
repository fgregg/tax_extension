@@ -11,7 +11,22 @@
 00011 * REMARKS.                                                      *
 00012 *       THIS PROGRAM IS TO CREATE AN OUTPUT FILE OF DATA FROM   *
 00013 *       THE MASTER AND D1 SEGMENTS ON THE ASSESSORS DATABASE.   *
-00014 *****************************************************************
+00014 *       CONTROL-STAT-FILTER ON THE PARM CARD SELECTS WHICH      *
+00015 *       C150-SFSTAT VALUE IS EXTRACTED -- LEAVE IT BLANK TO     *
+00016 *       EXTRACT EVERY STATUS, OR SET IT TO A SPECIFIC STATUS    *
+00017 *       (E.G. 'Q') TO EXTRACT ONLY THAT STATUS.  THIS REPLACES  *
+00018 *       THE FORMER SEPARATE ASHMA922 PROGRAM, WHICH WAS A COPY  *
+00019 *       OF THIS ONE HARDCODED TO STATUS 'Q' -- RUN THIS PROGRAM *
+00020 *       WITH CONTROL-STAT-FILTER = 'Q' IN PLACE OF ASHMA922.    *
+00021 *                                                               *
+00022 * MODIFICATION HISTORY.                                         *
+00023 *       08/09/2026  RTS  ADDED CONTROL-STAT-FILTER TO THE PARM  *
+00024 *                        CARD SO THE STATUS-CODE SELECTION THAT *
+00025 *                        USED TO BE HARDCODED INTO A SEPARATE   *
+00026 *                        COPY OF THIS PROGRAM (ASHMA922) IS NOW *
+00027 *                        A RUN-TIME PARAMETER ON THIS PROGRAM.  *
+00028 *                        ASHMA922 IS RETIRED.                   *
+00029 *****************************************************************
 00015  SKIP2
 00016  ENVIRONMENT DIVISION.
 00017  INPUT-OUTPUT SECTION.
@@ -34,7 +49,9 @@
 00034  01  CONTROL-CARD.
 00035      05  CONTROL-YEAR-C     PIC X(4).
 00036      05  CONTROL-YEAR-N     PIC 9(4).
-00037      05  FILLER             PIC X(72).
+00037      05  CONTROL-STAT-FILTER PIC X.
+00038          88  FILTER-ALL-STATUSES       VALUE SPACE.
+00039      05  FILLER             PIC X(71).
 00038
 00039  01  IO-AREA.
 00040  COPY PIROOTSEGM.
@@ -148,29 +165,31 @@
 00148         WHEN PI-DB-GOOD-STATUS
 00149              ADD +1 TO WS-DETAIL-CNTR
 00150              PERFORM 6100-SNR-FRZE-TO-OUTPUT
-00151              PERFORM 6200-SNR-DETAIL-TO-OUTPUT
-00152         WHEN PI-SEG-NOTFND
-00153              CONTINUE
-00154         WHEN PI-DB-END
-00155              MOVE 'Y' TO EOF-SW
-00156         WHEN OTHER
-00157              DISPLAY 'ERROR IN MODULE 5100-GNP-SENIOR-DETAIL'
-00158              PERFORM 9900-DATABASE-ERROR
-00159      END-EVALUATE.
-00160
-00161  6100-SNR-FRZE-TO-OUTPUT.
-00162      MOVE P-TOWN            TO EX-TOWN-NO.
-00163      MOVE P-VOL             TO EX-VOLUME.
-00164      MOVE P-PROP            TO EX-PROP-NO.
+00151         WHEN PI-SEG-NOTFND
+00152              CONTINUE
+00153         WHEN PI-DB-END
+00154              MOVE 'Y' TO EOF-SW
+00155         WHEN OTHER
+00156              DISPLAY 'ERROR IN MODULE 5100-GNP-SENIOR-DETAIL'
+00157              PERFORM 9900-DATABASE-ERROR
+00158      END-EVALUATE.
+00159
+00160  6100-SNR-FRZE-TO-OUTPUT.
+00161      IF FILTER-ALL-STATUSES OR C150-SFSTAT = CONTROL-STAT-FILTER
+00162         MOVE P-TOWN            TO EX-TOWN-NO
+00163         MOVE P-VOL             TO EX-VOLUME
+00164         MOVE P-PROP            TO EX-PROP-NO
 00165
-00166      MOVE PY-YEAR           TO EX-YEAR.
-00167      MOVE PY-TXYR           TO EX-TAX-YEAR.
-00168      MOVE PY-TXTYPE         TO EX-TAX-TYPE.
+00166         MOVE PY-YEAR           TO EX-YEAR
+00167         MOVE PY-TXYR           TO EX-TAX-YEAR
+00168         MOVE PY-TXTYPE         TO EX-TAX-TYPE
 00169
-00170      MOVE C145-SENFRZMASTER TO EX-SENIOR-FREEZE.
-00171      MOVE C145-CALC-TYP     TO EX-CALC-TYP.
-00172
-00173  6200-SNR-DETAIL-TO-OUTPUT.
+00170         MOVE C145-SENFRZMASTER TO EX-SENIOR-FREEZE
+00171         MOVE C145-CALC-TYP     TO EX-CALC-TYP
+00172         PERFORM 6200-SNR-DETAIL-TO-OUTPUT
+00173      END-IF.
+00174
+00175  6200-SNR-DETAIL-TO-OUTPUT.
 00174      MOVE C150-BIRTHDTE    TO EX-BIRTHDATE.
 00175      MOVE C150-APPOLDNAM   TO EX-APPOLDNAM.
 00176      MOVE C150-SFSTAT      TO EX-SFSTAT.
