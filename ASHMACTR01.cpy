@@ -0,0 +1,30 @@
+00001 *----------------------------------------------------------------*
+00002 *          *  ASHMA FAMILY INTER-PROGRAM CONTROL TOTAL RECORD * *
+00003 *----------------------------------------------------------------*
+00004      05  CTB-REC.
+00005 *                                              1-80  CONTROL
+00006 *                                                     TOTAL
+00007 *                                                     RECORD
+00008          10  CTB-PROGRAM-ID     PIC X(08).
+00009 *                                              1-8   PROGRAM-ID
+00010          10  FILLER             PIC X      VALUE SPACE.
+00011 *                                              9-9   FILLER
+00012          10  CTB-RUN-DATE       PIC 9(08).
+00013 *                                             10-17  RUN DATE
+00014 *                                                     (YYYYMMDD)
+00015          10  FILLER             PIC X      VALUE SPACE.
+00016 *                                             18-18  FILLER
+00017          10  CTB-CURR-MSTR-CTR  PIC 9(09).
+00018 *                                             19-27  CURRENT
+00019 *                                                     ASSESSMENT/
+00020 *                                                     MASTER
+00021 *                                                     RECORDS READ
+00022          10  FILLER             PIC X      VALUE SPACE.
+00023 *                                             28-28  FILLER
+00024          10  CTB-PRIOR-MSTR-CTR PIC 9(09).
+00025 *                                             29-37  PRIOR
+00026 *                                                     ASSESSMENT/
+00027 *                                                     MASTER
+00028 *                                                     RECORDS READ
+00029          10  FILLER             PIC X(43)  VALUE SPACES.
+00030 *                                             38-80  FILLER
