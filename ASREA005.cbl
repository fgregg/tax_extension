@@ -4,109 +4,190 @@
 00004  DATE-WRITTEN. APRIL 1, 1985.
 00005 *REMARKS. THIS PROGRAM DELETES PRINT ALIGNMENT RECORDS FROM PRINT
 00006 *             TAPES.
-00007      SKIP3
-00008  ENVIRONMENT DIVISION.
-00009  CONFIGURATION SECTION.
-00010  SOURCE-COMPUTER. IBM-370.
-00011  OBJECT-COMPUTER. IBM-370.
-00012  INPUT-OUTPUT SECTION.
-00013  FILE-CONTROL.
-00014      SELECT IN-FILE  ASSIGN TO UT-S-INFILE.
-00015      SELECT OUT-FILE ASSIGN TO UT-S-OUTFILE.
-00016      SKIP3
-00017  DATA DIVISION.
-00018  FILE SECTION.
-00019  FD  IN-FILE
-00020      LABEL RECORDS ARE STANDARD
-00021      RECORDING MODE IS F
-00022      BLOCK CONTAINS 0 RECORDS
-00023      RECORD CONTAINS 133 CHARACTERS
-00024      DATA RECORD IS IN-REC.
-00025  01  IN-REC                  PIC X(133).
-00026      SKIP1
-00027  FD  OUT-FILE
-00028      LABEL RECORDS ARE STANDARD
-00029      RECORDING MODE IS F
-00030      BLOCK CONTAINS 0 RECORDS
-00031      RECORD CONTAINS 133 CHARACTERS
-00032      DATA RECORD IS OUT-REC.
-00033  01  OUT-REC                 PIC X(133).
-00034      SKIP1
-00035  WORKING-STORAGE SECTION.
-00036      SKIP1
-00037  77  EOF-SW                  PIC X      VALUE 'N'.
-00038      88 EOF                             VALUE 'Y'.
-00039      SKIP1
-00040  77  DELETE-VAL              PIC S9(7)  VALUE +0   COMP-3.
-00041      SKIP1
-00042  77  IN-REC-COUNT            PIC S9(7)  VALUE +0   COMP-3.
-00043      SKIP1
-00044  77  OUT-REC-COUNT           PIC S9(7)  VALUE +0   COMP-3.
-00045      SKIP3
-00046  LINKAGE SECTION.
-00047  01  LINK-INFO.
-00048      05  LK-LENGTH           PIC S9(4)               COMP.
-00049          88 VALID-LENGTH                 VALUE +2.
-00050      05  DELREC              PIC 9(2).
-00051          88  VALID-NUMS                  VALUE 00 THRU 99.
-00052      EJECT
-00053  PROCEDURE DIVISION USING LINK-INFO.
-00054  100-INITIAL.
-00055      IF NOT VALID-LENGTH
-00056          DISPLAY SPACES
-00057          DISPLAY 'INCORRECT PARM LENGTH ' LK-LENGTH
-00058          MOVE 16 TO RETURN-CODE
-00059          STOP RUN.
-00060      SKIP1
-00061      IF NOT VALID-NUMS
-00062          DISPLAY SPACES
-00063          DISPLAY 'DELETE RECORD LINKAGE VALUE MUST BE EQUAL TO 00
-00064 -          'TO 99'
-00065          DISPLAY 'THE INCORRECT PARM IS ' DELREC
-00066          MOVE 16 TO RETURN-CODE
-00067          STOP RUN.
-00068      SKIP1
-00069      OPEN INPUT  IN-FILE
-00070           OUTPUT OUT-FILE.
+00007 *REMARKS. MODIFIED AUGUST 9, 2026 BY T. BROWN TO ADD A PRINTED
+00008 *             RECORD-COUNT SUMMARY REPORT IN ADDITION TO THE
+00009 *             EXISTING SYSOUT DISPLAY OF THE RUN TOTALS.
+00010      SKIP3
+00011  ENVIRONMENT DIVISION.
+00012  CONFIGURATION SECTION.
+00013  SOURCE-COMPUTER. IBM-370.
+00014  OBJECT-COMPUTER. IBM-370.
+00015  INPUT-OUTPUT SECTION.
+00016  FILE-CONTROL.
+00017      SELECT IN-FILE  ASSIGN TO UT-S-INFILE.
+00018      SELECT OUT-FILE ASSIGN TO UT-S-OUTFILE.
+00019      SELECT PRINT-FILE ASSIGN TO UT-S-PRINT.
+00020      SKIP3
+00021  DATA DIVISION.
+00022  FILE SECTION.
+00023  FD  IN-FILE
+00024      LABEL RECORDS ARE STANDARD
+00025      RECORDING MODE IS F
+00026      BLOCK CONTAINS 0 RECORDS
+00027      RECORD CONTAINS 133 CHARACTERS
+00028      DATA RECORD IS IN-REC.
+00029  01  IN-REC                  PIC X(133).
+00030      SKIP1
+00031  FD  OUT-FILE
+00032      LABEL RECORDS ARE STANDARD
+00033      RECORDING MODE IS F
+00034      BLOCK CONTAINS 0 RECORDS
+00035      RECORD CONTAINS 133 CHARACTERS
+00036      DATA RECORD IS OUT-REC.
+00037  01  OUT-REC                 PIC X(133).
+00038      SKIP1
+00039  FD  PRINT-FILE
+00040      LABEL RECORDS ARE STANDARD
+00041      RECORDING MODE IS F
+00042      BLOCK CONTAINS 0 RECORDS
+00043      RECORD CONTAINS 133 CHARACTERS
+00044      DATA RECORD IS PRINT-REC.
+00045  01  PRINT-REC               PIC X(133).
+00046      SKIP1
+00047  WORKING-STORAGE SECTION.
+00048      SKIP1
+00049  77  EOF-SW                  PIC X      VALUE 'N'.
+00050      88 EOF                             VALUE 'Y'.
+00051      SKIP1
+00052  77  DELETE-VAL              PIC S9(7)  VALUE +0   COMP-3.
+00053      SKIP1
+00054  77  IN-REC-COUNT            PIC S9(7)  VALUE +0   COMP-3.
+00055      SKIP1
+00056  77  OUT-REC-COUNT           PIC S9(7)  VALUE +0   COMP-3.
+00057      SKIP1
+00058  77  PAGE-CNT                PIC S9(5)  VALUE +0   COMP-3.
+00059      SKIP1
+00060  01  ACPT-DATE                  PIC 9(6).
+00061  01  ACPT-DATE-X REDEFINES ACPT-DATE.
+00062      05  ACPT-YR                PIC 99.
+00063      05  ACPT-MO                PIC 99.
+00064      05  ACPT-DA                PIC 99.
+00065  01  DSP-DATE.
+00066      05  DSP-MO                 PIC 99.
+00067      05  FILLER                 PIC X      VALUE '/'.
+00068      05  DSP-DA                 PIC 99.
+00069      05  FILLER                 PIC X      VALUE '/'.
+00070      05  DSP-YR                 PIC 99.
 00071      SKIP1
-00072      PERFORM 200-MAINLINE
-00073        UNTIL EOF.
-00074      SKIP1
-00075      DISPLAY SPACES.
-00076      DISPLAY 'TOTAL RECORDS READ    ' IN-REC-COUNT.
-00077      SKIP1
-00078      DISPLAY SPACES.
-00079      DISPLAY 'TOTAL RECORDS WRITTEN ' OUT-REC-COUNT.
+00072  01  HEAD-A.
+00073      05  FILLER          PIC X(3)   VALUE SPACES.
+00074      05  HD-DATE         PIC X(8).
+00075      05  FILLER          PIC X(44)  VALUE SPACES.
+00076      05  FILLER       PIC X(22) VALUE 'OFFICE OF THE ASSESSOR'.
+00077      05  FILLER          PIC X(44)  VALUE SPACES.
+00078      05  FILLER          PIC X(5)   VALUE 'PAGE '.
+00079      05  HD-PAGE         PIC ZZ,ZZ9.
 00080      SKIP1
-00081      DISPLAY SPACES.
-00082      COMPUTE DELETE-VAL = IN-REC-COUNT - OUT-REC-COUNT.
-00083      DISPLAY 'TOTAL RECORDS DELETED ' DELETE-VAL.
-00084      SKIP1
-00085      CLOSE IN-FILE
-00086            OUT-FILE.
+00081  01  HEAD-B.
+00082      05  FILLER          PIC X(3)   VALUE SPACES.
+00083      05  FILLER          PIC X(8)   VALUE 'ASREA005'.
+00084      05  FILLER          PIC X(21)  VALUE SPACES.
+00085      05  FILLER          PIC X(36)  VALUE
+00086          'PRINT ALIGNMENT RECORD DELETE RUN'.
 00087      SKIP1
-00088      STOP RUN.
-00089      SKIP3
-00090  200-MAINLINE.
-00091      PERFORM 300-READ-IN-FILE.
-00092      SKIP1
-00093      IF NOT EOF
-00094          IF DELREC IS EQUAL TO +00
-00095              PERFORM 400-WRITE-REC
-00096          ELSE
-00097              ADD +1 TO DELETE-VAL
-00098              IF DELETE-VAL IS GREATER THAN DELREC
-00099                  PERFORM 400-WRITE-REC.
-00100      SKIP3
-00101  300-READ-IN-FILE.
-00102      READ IN-FILE
-00103        AT END
-00104          MOVE 'Y' TO EOF-SW.
-00105      SKIP1
-00106      IF NOT EOF
-00107          ADD +1 TO IN-REC-COUNT.
-00108      SKIP3
-00109  400-WRITE-REC.
-00110      WRITE OUT-REC FROM IN-REC.
-00111      SKIP1
-00112      ADD +1 TO OUT-REC-COUNT.
\ No newline at end of file
+00088  01  TOTAL-LINE-1.
+00089      05  FILLER          PIC X(3)   VALUE SPACES.
+00090      05  FILLER          PIC X(23)  VALUE
+00091          'TOTAL RECORDS READ    '.
+00092      05  TOT-IN-REC-COUNT    PIC ZZZ,ZZ9.
+00093      SKIP1
+00094  01  TOTAL-LINE-2.
+00095      05  FILLER          PIC X(3)   VALUE SPACES.
+00096      05  FILLER          PIC X(23)  VALUE
+00097          'TOTAL RECORDS WRITTEN '.
+00098      05  TOT-OUT-REC-COUNT   PIC ZZZ,ZZ9.
+00099      SKIP1
+00100  01  TOTAL-LINE-3.
+00101      05  FILLER          PIC X(3)   VALUE SPACES.
+00102      05  FILLER          PIC X(23)  VALUE
+00103          'TOTAL RECORDS DELETED '.
+00104      05  TOT-DELETE-VAL      PIC ZZZ,ZZ9.
+00105      SKIP3
+00106  LINKAGE SECTION.
+00107  01  LINK-INFO.
+00108      05  LK-LENGTH           PIC S9(4)               COMP.
+00109          88 VALID-LENGTH                 VALUE +2.
+00110      05  DELREC              PIC 9(2).
+00111          88  VALID-NUMS                  VALUE 00 THRU 99.
+00112      EJECT
+00113  PROCEDURE DIVISION USING LINK-INFO.
+00114  100-INITIAL.
+00115      IF NOT VALID-LENGTH
+00116          DISPLAY SPACES
+00117          DISPLAY 'INCORRECT PARM LENGTH ' LK-LENGTH
+00118          MOVE 16 TO RETURN-CODE
+00119          STOP RUN.
+00120      SKIP1
+00121      IF NOT VALID-NUMS
+00122          DISPLAY SPACES
+00123          DISPLAY 'DELETE RECORD LINKAGE VALUE MUST BE EQUAL TO 00
+00124 -          'TO 99'
+00125          DISPLAY 'THE INCORRECT PARM IS ' DELREC
+00126          MOVE 16 TO RETURN-CODE
+00127          STOP RUN.
+00128      SKIP1
+00129      OPEN INPUT  IN-FILE
+00130           OUTPUT OUT-FILE
+00131                 PRINT-FILE.
+00132      ACCEPT ACPT-DATE FROM DATE.
+00133      MOVE ACPT-MO TO DSP-MO.
+00134      MOVE ACPT-DA TO DSP-DA.
+00135      MOVE ACPT-YR TO DSP-YR.
+00136      MOVE DSP-DATE TO HD-DATE.
+00137      PERFORM 500-HEADING.
+00138      SKIP1
+00139      PERFORM 200-MAINLINE
+00140        UNTIL EOF.
+00141      SKIP1
+00142      DISPLAY SPACES.
+00143      DISPLAY 'TOTAL RECORDS READ    ' IN-REC-COUNT.
+00144      SKIP1
+00145      DISPLAY SPACES.
+00146      DISPLAY 'TOTAL RECORDS WRITTEN ' OUT-REC-COUNT.
+00147      SKIP1
+00148      DISPLAY SPACES.
+00149      COMPUTE DELETE-VAL = IN-REC-COUNT - OUT-REC-COUNT.
+00150      DISPLAY 'TOTAL RECORDS DELETED ' DELETE-VAL.
+00151      SKIP1
+00152      MOVE IN-REC-COUNT  TO TOT-IN-REC-COUNT.
+00153      MOVE OUT-REC-COUNT TO TOT-OUT-REC-COUNT.
+00154      MOVE DELETE-VAL    TO TOT-DELETE-VAL.
+00155      WRITE PRINT-REC FROM TOTAL-LINE-1 AFTER ADVANCING 3.
+00156      WRITE PRINT-REC FROM TOTAL-LINE-2 AFTER ADVANCING 1.
+00157      WRITE PRINT-REC FROM TOTAL-LINE-3 AFTER ADVANCING 1.
+00158      SKIP1
+00159      CLOSE IN-FILE
+00160            OUT-FILE
+00161            PRINT-FILE.
+00162      SKIP1
+00163      STOP RUN.
+00164      SKIP3
+00165  200-MAINLINE.
+00166      PERFORM 300-READ-IN-FILE.
+00167      SKIP1
+00168      IF NOT EOF
+00169          IF DELREC IS EQUAL TO +00
+00170              PERFORM 400-WRITE-REC
+00171          ELSE
+00172              ADD +1 TO DELETE-VAL
+00173              IF DELETE-VAL IS GREATER THAN DELREC
+00174                  PERFORM 400-WRITE-REC.
+00175      SKIP3
+00176  300-READ-IN-FILE.
+00177      READ IN-FILE
+00178        AT END
+00179          MOVE 'Y' TO EOF-SW.
+00180      SKIP1
+00181      IF NOT EOF
+00182          ADD +1 TO IN-REC-COUNT.
+00183      SKIP3
+00184  400-WRITE-REC.
+00185      WRITE OUT-REC FROM IN-REC.
+00186      SKIP1
+00187      ADD +1 TO OUT-REC-COUNT.
+00188      SKIP3
+00189  500-HEADING.
+00190      ADD +1 TO PAGE-CNT.
+00191      MOVE PAGE-CNT TO HD-PAGE.
+00192      WRITE PRINT-REC FROM HEAD-A AFTER PAGE.
+00193      WRITE PRINT-REC FROM HEAD-B AFTER ADVANCING 2.
