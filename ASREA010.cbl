@@ -44,162 +44,263 @@
 00044  77  77-M-REC                    PIC 9(7)         VALUE ZERO.
 00045  77  77-ERROR-REC                PIC 9(7)         VALUE ZERO.
 00046  77  77-X                        PIC 9          VALUE ZERO.
-00047  77  CURRENT-DATE                PIC 99/99/9(4).
-00048  77  CURRENT-TIME                PIC 99,99,99.
-00049
-00050  01  MDCY-OR-CYMD    PIC S9(5)V9(4)  VALUE +10000.0001.
-00051  01  CURRENT-DATE-RETURN             VALUE SPACES.
-00052      05  SYSTEM-DATE PIC 9(8).
-00053      05  SYSTEM-TIME PIC 9(6).
-00054      05  FILLER      PIC X(7).
-00055
-00056  01  UNPK-TXCD PIC 9(5).
-00057  01  TXCD-UNPK REDEFINES UNPK-TXCD.
-00058      05 M-TOWN PIC 99.
-00059      05 FILLER PIC XXX.
-00060  01  WS-CORE.
-00061      02  HEADING-LINE-1.
-00062        05  FILLER                PIC X(46)        VALUE SPACE.
-00063      05  HEAD-CENT     PIC XX              VALUE ZERO.
-00064      05  HEAD-YEAR     PIC XX              VALUE ZERO.
-00065      05  FILLER        PIC X(38)           VALUE
-00066          '  INVALID TAXCODES ON MASTER RECORDS '.
-00067        05  FILLER                PIC X(17)        VALUE SPACE.
-00068        05  HL1-DATE              PIC X(10)        VALUE SPACE.
-00069        05  FILLER                PIC X(6)         VALUE SPACE.
-00070        05  FILLER                PIC X(8)         VALUE
-00071              'ASREA010'.
-00072      02  HEADING-LINE-2.
-00073        05  FILLER                PIC X(46)        VALUE SPACE.
-00074        05  FILLER                PIC X(40)        VALUE
-00075              'VOL       PROPERTY                   TAX'.
-00076      02  HEADING-LINE-3.
-00077        05  FILLER                PIC X(46)        VALUE SPACE.
-00078        05  FILLER                PIC X(40)        VALUE
-00079              'NO.         NO.                     CODE'.
-00080      02  DETAIL-LINE.
-00081        05  FILLER                PIC X(46)        VALUE SPACE.
-00082        05  DL-VOL                PIC 999          VALUE ZERO.
-00083        05  FILLER                PIC X(3)         VALUE SPACE.
-00084        05  DL-PROP               PIC X(18)        VALUE SPACE.
-00085        05  FILLER                PIC X(12)        VALUE SPACE.
-00086        05  DL-TAX-CODE           PIC ZZZZ9       VALUE ZERO.
-00087      02  TOTAL-LINE.
-00088        05  FILLER                PIC X(40)        VALUE SPACE.
-00089        05  TL-TYPE               PIC X(37)        VALUE SPACE.
-00090        05  FILLER                PIC X(3)         VALUE SPACE.
-00091        05  TL-TOT                PIC Z,ZZZ,ZZ9    VALUE ZERO.
-00092      02  WS-TAXCODE-KEY      PIC 9(5) VALUE 0 COMP-3.
-00093      02  WS-PROP                 PIC 9(14)        VALUE ZERO.
-00094      02  WS-PROP-NO REDEFINES WS-PROP.
-00095        05  WS-AREA               PIC 99.
-00096        05  WS-SUBAREA            PIC 99.
-00097        05  WS-BLOCK              PIC 999.
-00098        05  WS-PARCEL             PIC 999.
-00099        05  WS-UNIT               PIC 9999.
-00100      02  EDIT-PROP.
-00101        05  EP-AREA               PIC 99           VALUE ZERO.
-00102        05  FILLER                PIC X            VALUE '-'.
-00103        05  EP-SUBAREA            PIC 99           VALUE ZERO.
-00104        05  FILLER                PIC X            VALUE '-'.
-00105        05  EP-BLOCK              PIC 999          VALUE ZERO.
-00106        05  FILLER                PIC X            VALUE '-'.
-00107        05  EP-PARCEL             PIC 999          VALUE ZERO.
-00108        05  FILLER                PIC X            VALUE '-'.
-00109        05  EP-UNIT               PIC 9999         VALUE ZERO.
-00110  LINKAGE SECTION.
-00111  01  LNKAGE.
-00112      03 PARM-LENGTH    PIC S99   COMP.
-00113      03  PARM-YEAR     PIC XX.
-00114      03 TOWN-NO PIC XX.
-00115      03 TOWN-NUM REDEFINES TOWN-NO PIC 99.
-00116         88 COUNTRY VALUE 10 THRU 39.
-00117         88 CITY VALUE 70 THRU 77.
-00118  PROCEDURE DIVISION USING LNKAGE.
-00119      MOVE    PARM-YEAR TO HEAD-YEAR.
-00120      IF HEAD-YEAR > '60'
-00121         MOVE '19' TO HEAD-CENT
-00122      ELSE
-00123         MOVE '20' TO HEAD-CENT
-00124      END-IF
-00125      IF TOWN-NO IS NUMERIC NEXT SENTENCE
-00126      ELSE
-00127          DISPLAY 'PARM TOWN MISSING, JOB ENDS ' TOWN-NO
-00128                   GO TO 190-EOJ.
-00129      IF COUNTRY OR CITY NEXT SENTENCE
-00130      ELSE
-00131          DISPLAY 'PARM TOWN INVALID, JOB ENDS ' TOWN-NO
-00132                   GO TO 190-EOJ.
-00133  100-OPEN-FILES.
-00134      OPEN    INPUT MASTER.
-00135      OPEN    INPUT TAXCODE.
-00136      OPEN    OUTPUT PRNTFILE.
-00137      GO TO 110-GET-DATE.
-00138
-00139  105-CHECK-TOWN.
-00140      MOVE    M-TXCD TO UNPK-TXCD.
-00141      IF      M-TOWN = TOWN-NUM NEXT SENTENCE
-00142      ELSE
-00143          PERFORM 150-WRITE-ERROR THRU 155-EXIT.
-00144  105-EXIT. EXIT.
-00145
-00146  110-GET-DATE.
-00147      MOVE FUNCTION CURRENT-DATE TO CURRENT-DATE-RETURN.
-00148      COMPUTE CURRENT-DATE = SYSTEM-DATE * MDCY-OR-CYMD.
-00149      MOVE    CURRENT-DATE TO HL1-DATE.
-00150      PERFORM 160-HEADING THRU 170-EXIT.
-00151  120-FIRST-REC.
-00152      READ    MASTER  AT END GO TO 190-EOJ.
-00153      IF      M-VOL = 999 GO TO 120-FIRST-REC.
-00154      PERFORM 105-CHECK-TOWN THRU 105-EXIT.
-00155      ADD     1 TO 77-M-REC.
-00156      PERFORM 130-READ-TAX THRU 133-EXIT.
-00157  130-READ-TAX.
-00158      MOVE    M-TXCD TO TR-TAX-CODE.
-00159      READ    TAXCODE INVALID KEY PERFORM 150-WRITE-ERROR
-00160              THRU 155-EXIT.
-00161      GO TO 120-FIRST-REC.
-00162  133-EXIT.
-00163      EXIT.
-00164  150-WRITE-ERROR.
-00165      MOVE    1 TO 77-X.
-00166      IF      77-LN-CNT GREATER THAN 55
-00167              PERFORM 160-HEADING THRU 170-EXIT.
-00168      MOVE    M-VOL TO DL-VOL.
-00169      MOVE    M-PROP TO WS-PROP.
-00170      MOVE    WS-AREA    TO EP-AREA.
-00171      MOVE    WS-SUBAREA TO EP-SUBAREA.
-00172      MOVE    WS-BLOCK   TO EP-BLOCK.
-00173      MOVE    WS-PARCEL  TO EP-PARCEL.
-00174      MOVE    WS-UNIT    TO EP-UNIT.
-00175      MOVE    EDIT-PROP  TO DL-PROP.
-00176      MOVE    M-TXCD TO DL-TAX-CODE.
-00177      MOVE DETAIL-LINE TO PRINT-LINE.
-00178      WRITE   PRINT-LINE AFTER ADVANCING 2 LINES.
-00179      ADD     2 TO 77-LN-CNT.
-00180      ADD     1 TO 77-ERROR-REC.
-00181  155-EXIT.
-00182      EXIT.
-00183  160-HEADING.
-00184      MOVE    HEADING-LINE-1 TO PRINT-LINE.
-00185      WRITE   PRINT-LINE AFTER ADVANCING PAGE.
-00186      MOVE    HEADING-LINE-2 TO PRINT-LINE.
-00187      WRITE   PRINT-LINE AFTER ADVANCING 3 LINES.
-00188      MOVE    HEADING-LINE-3 TO PRINT-LINE.
-00189      WRITE   PRINT-LINE AFTER ADVANCING 1 LINE.
-00190      MOVE    ZERO TO 77-LN-CNT.
-00191  170-EXIT.
+00047  77  77-MATCH-REC                PIC 9(7)         VALUE ZERO.
+00048  77  77-UNM-TBL-CTR              PIC S9(4)   VALUE ZERO BINARY.
+00049  77  77-UNM-SUB                  PIC S9(4)   VALUE ZERO BINARY.
+00050  77  77-UNM-SWAP-SW              PIC X            VALUE 'N'.
+00051      88  77-UNM-SWAPPED                           VALUE 'Y'.
+00052  77  CURRENT-DATE                PIC 99/99/9(4).
+00053  77  CURRENT-TIME                PIC 99,99,99.
+00054 
+00055  01  MDCY-OR-CYMD    PIC S9(5)V9(4)  VALUE +10000.0001.
+00056  01  CURRENT-DATE-RETURN             VALUE SPACES.
+00057      05  SYSTEM-DATE PIC 9(8).
+00058      05  SYSTEM-TIME PIC 9(6).
+00059      05  FILLER      PIC X(7).
+00060 
+00061  01  UNPK-TXCD PIC 9(5).
+00062  01  TXCD-UNPK REDEFINES UNPK-TXCD.
+00063      05 M-TOWN PIC 99.
+00064      05 FILLER PIC XXX.
+00065  01  WS-CORE.
+00066      02  HEADING-LINE-1.
+00067        05  FILLER                PIC X(46)        VALUE SPACE.
+00068      05  HEAD-CENT     PIC XX              VALUE ZERO.
+00069      05  HEAD-YEAR     PIC XX              VALUE ZERO.
+00070      05  FILLER        PIC X(38)           VALUE
+00071          '  INVALID TAXCODES ON MASTER RECORDS '.
+00072        05  FILLER                PIC X(17)        VALUE SPACE.
+00073        05  HL1-DATE              PIC X(10)        VALUE SPACE.
+00074        05  FILLER                PIC X(6)         VALUE SPACE.
+00075        05  FILLER                PIC X(8)         VALUE
+00076              'ASREA010'.
+00077      02  HEADING-LINE-2.
+00078        05  FILLER                PIC X(46)        VALUE SPACE.
+00079        05  FILLER                PIC X(40)        VALUE
+00080              'VOL       PROPERTY                   TAX'.
+00081      02  HEADING-LINE-3.
+00082        05  FILLER                PIC X(46)        VALUE SPACE.
+00083        05  FILLER                PIC X(40)        VALUE
+00084              'NO.         NO.                     CODE'.
+00085      02  DETAIL-LINE.
+00086        05  FILLER                PIC X(46)        VALUE SPACE.
+00087        05  DL-VOL                PIC 999          VALUE ZERO.
+00088        05  FILLER                PIC X(3)         VALUE SPACE.
+00089        05  DL-PROP               PIC X(18)        VALUE SPACE.
+00090        05  FILLER                PIC X(12)        VALUE SPACE.
+00091        05  DL-TAX-CODE           PIC ZZZZ9       VALUE ZERO.
+00092      02  TOTAL-LINE.
+00093        05  FILLER                PIC X(40)        VALUE SPACE.
+00094        05  TL-TYPE               PIC X(37)        VALUE SPACE.
+00095        05  FILLER                PIC X(3)         VALUE SPACE.
+00096        05  TL-TOT                PIC Z,ZZZ,ZZ9    VALUE ZERO.
+00097      02  UNM-HEADING-LINE.
+00098        05  FILLER                PIC X(46)        VALUE SPACE.
+00099        05  FILLER                PIC X(30)        VALUE
+00100            'UNMATCHED TAX CODE FREQUENCY'.
+00101      02  UNM-HEADING-LINE-2.
+00102        05  FILLER                PIC X(46)        VALUE SPACE.
+00103        05  FILLER                PIC X(20)        VALUE
+00104            'TAX CODE      COUNT'.
+00105      02  UNM-DETAIL-LINE.
+00106        05  FILLER                PIC X(46)        VALUE SPACE.
+00107        05  UDL-TAX-CODE          PIC ZZZZ9        VALUE ZERO.
+00108        05  FILLER                PIC X(10)        VALUE SPACE.
+00109        05  UDL-COUNT             PIC ZZZ,ZZ9      VALUE ZERO.
+00110      02  WS-TAXCODE-KEY      PIC 9(5) VALUE 0 COMP-3.
+00111      02  WS-PROP                 PIC 9(14)        VALUE ZERO.
+00112      02  WS-PROP-NO REDEFINES WS-PROP.
+00113        05  WS-AREA               PIC 99.
+00114        05  WS-SUBAREA            PIC 99.
+00115        05  WS-BLOCK              PIC 999.
+00116        05  WS-PARCEL             PIC 999.
+00117        05  WS-UNIT               PIC 9999.
+00118      02  EDIT-PROP.
+00119        05  EP-AREA               PIC 99           VALUE ZERO.
+00120        05  FILLER                PIC X            VALUE '-'.
+00121        05  EP-SUBAREA            PIC 99           VALUE ZERO.
+00122        05  FILLER                PIC X            VALUE '-'.
+00123        05  EP-BLOCK              PIC 999          VALUE ZERO.
+00124        05  FILLER                PIC X            VALUE '-'.
+00125        05  EP-PARCEL             PIC 999          VALUE ZERO.
+00126        05  FILLER                PIC X            VALUE '-'.
+00127        05  EP-UNIT               PIC 9999         VALUE ZERO.
+00128  01  WS-UNM-TABLE.
+00129      05  WS-UNM-ENTRY OCCURS 200 TIMES.
+00130          10  UNM-CODE          PIC 9(5).
+00131          10  UNM-CNT           PIC 9(7).
+00132  01  WS-UNM-SWAP-HOLD.
+00133      05  FILLER                PIC 9(5).
+00134      05  FILLER                PIC 9(7).
+00135  LINKAGE SECTION.
+00136  01  LNKAGE.
+00137      03 PARM-LENGTH    PIC S99   COMP.
+00138      03  PARM-YEAR     PIC XX.
+00139      03 TOWN-NO PIC XX.
+00140      03 TOWN-NUM REDEFINES TOWN-NO PIC 99.
+00141         88 COUNTRY VALUE 10 THRU 39.
+00142         88 CITY VALUE 70 THRU 77.
+00143  PROCEDURE DIVISION USING LNKAGE.
+00144      MOVE    PARM-YEAR TO HEAD-YEAR.
+00145      IF HEAD-YEAR > '60'
+00146         MOVE '19' TO HEAD-CENT
+00147      ELSE
+00148         MOVE '20' TO HEAD-CENT
+00149      END-IF
+00150      IF TOWN-NO IS NUMERIC NEXT SENTENCE
+00151      ELSE
+00152          DISPLAY 'PARM TOWN MISSING, JOB ENDS ' TOWN-NO
+00153                   GO TO 190-EOJ.
+00154      IF COUNTRY OR CITY NEXT SENTENCE
+00155      ELSE
+00156          DISPLAY 'PARM TOWN INVALID, JOB ENDS ' TOWN-NO
+00157                   GO TO 190-EOJ.
+00158  100-OPEN-FILES.
+00159      OPEN    INPUT MASTER.
+00160      OPEN    INPUT TAXCODE.
+00161      OPEN    OUTPUT PRNTFILE.
+00162      GO TO 110-GET-DATE.
+00163 
+00164  105-CHECK-TOWN.
+00165      MOVE    M-TXCD TO UNPK-TXCD.
+00166      IF      M-TOWN = TOWN-NUM NEXT SENTENCE
+00167      ELSE
+00168          PERFORM 150-WRITE-ERROR THRU 155-EXIT.
+00169  105-EXIT. EXIT.
+00170 
+00171  110-GET-DATE.
+00172      MOVE FUNCTION CURRENT-DATE TO CURRENT-DATE-RETURN.
+00173      COMPUTE CURRENT-DATE = SYSTEM-DATE * MDCY-OR-CYMD.
+00174      MOVE    CURRENT-DATE TO HL1-DATE.
+00175      PERFORM 160-HEADING THRU 170-EXIT.
+00176  120-FIRST-REC.
+00177      READ    MASTER  AT END GO TO 190-EOJ.
+00178      IF      M-VOL = 999 GO TO 120-FIRST-REC.
+00179      PERFORM 105-CHECK-TOWN THRU 105-EXIT.
+00180      ADD     1 TO 77-M-REC.
+00181      PERFORM 130-READ-TAX THRU 133-EXIT.
+00182  130-READ-TAX.
+00183      MOVE    M-TXCD TO TR-TAX-CODE.
+00184      READ    TAXCODE
+00185          INVALID KEY
+00186              PERFORM 150-WRITE-ERROR THRU 155-EXIT
+00187          NOT INVALID KEY
+00188              ADD 1 TO 77-MATCH-REC
+00189      END-READ.
+00190      GO TO 120-FIRST-REC.
+00191  133-EXIT.
 00192      EXIT.
-00193  190-EOJ.
-00194      MOVE    'TOTAL NO. OF INPUT MASTER RECORDS'
-00195              TO TL-TYPE.
-00196      MOVE    77-M-REC TO TL-TOT.
-00197      MOVE    TOTAL-LINE TO PRINT-LINE.
-00198      WRITE   PRINT-LINE AFTER ADVANCING 3 LINES.
-00199      MOVE    'TOTAL NO. OF UNMATCHED MASTER RECORDS'
-00200              TO TL-TYPE.
-00201      MOVE    77-ERROR-REC TO TL-TOT.
-00202      MOVE    TOTAL-LINE TO PRINT-LINE.
-00203      WRITE   PRINT-LINE AFTER ADVANCING 2 LINES.
-00204      CLOSE   MASTER TAXCODE PRNTFILE.
-00205      STOP RUN.
+00193  150-WRITE-ERROR.
+00194      MOVE    1 TO 77-X.
+00195      IF      77-LN-CNT GREATER THAN 55
+00196              PERFORM 160-HEADING THRU 170-EXIT.
+00197      MOVE    M-VOL TO DL-VOL.
+00198      MOVE    M-PROP TO WS-PROP.
+00199      MOVE    WS-AREA    TO EP-AREA.
+00200      MOVE    WS-SUBAREA TO EP-SUBAREA.
+00201      MOVE    WS-BLOCK   TO EP-BLOCK.
+00202      MOVE    WS-PARCEL  TO EP-PARCEL.
+00203      MOVE    WS-UNIT    TO EP-UNIT.
+00204      MOVE    EDIT-PROP  TO DL-PROP.
+00205      MOVE    M-TXCD TO DL-TAX-CODE.
+00206      MOVE DETAIL-LINE TO PRINT-LINE.
+00207      WRITE   PRINT-LINE AFTER ADVANCING 2 LINES.
+00208      ADD     2 TO 77-LN-CNT.
+00209      ADD     1 TO 77-ERROR-REC.
+00210      PERFORM 152-TALLY-UNMATCHED THRU 153-EXIT.
+00211  155-EXIT.
+00212      EXIT.
+00213  152-TALLY-UNMATCHED.
+00214      MOVE    1 TO 77-UNM-SUB.
+00215  152-TALLY-SEARCH.
+00216      IF      77-UNM-SUB GREATER THAN 77-UNM-TBL-CTR
+00217              IF  77-UNM-TBL-CTR NOT LESS THAN 200
+00218                  DISPLAY 'UNMATCHED TAX CODE TABLE FULL -- '
+00219                      'FREQUENCY COUNT INCOMPLETE FOR CODE ' M-TXCD
+00220                  GO TO 153-EXIT
+00221              ELSE
+00222                  ADD 1 TO 77-UNM-TBL-CTR
+00223                  MOVE 77-UNM-TBL-CTR TO 77-UNM-SUB
+00224                  MOVE M-TXCD TO UNM-CODE (77-UNM-SUB)
+00225                  MOVE 1 TO UNM-CNT (77-UNM-SUB)
+00226                  GO TO 153-EXIT.
+00227      IF      UNM-CODE (77-UNM-SUB) EQUAL M-TXCD
+00228              ADD 1 TO UNM-CNT (77-UNM-SUB)
+00229      ELSE
+00230              ADD 1 TO 77-UNM-SUB
+00231              GO TO 152-TALLY-SEARCH.
+00232  153-EXIT.
+00233      EXIT.
+00234  160-HEADING.
+00235      MOVE    HEADING-LINE-1 TO PRINT-LINE.
+00236      WRITE   PRINT-LINE AFTER ADVANCING PAGE.
+00237      MOVE    HEADING-LINE-2 TO PRINT-LINE.
+00238      WRITE   PRINT-LINE AFTER ADVANCING 3 LINES.
+00239      MOVE    HEADING-LINE-3 TO PRINT-LINE.
+00240      WRITE   PRINT-LINE AFTER ADVANCING 1 LINE.
+00241      MOVE    ZERO TO 77-LN-CNT.
+00242  170-EXIT.
+00243      EXIT.
+00244  190-EOJ.
+00245      MOVE    'TOTAL NO. OF INPUT MASTER RECORDS'
+00246              TO TL-TYPE.
+00247      MOVE    77-M-REC TO TL-TOT.
+00248      MOVE    TOTAL-LINE TO PRINT-LINE.
+00249      WRITE   PRINT-LINE AFTER ADVANCING 3 LINES.
+00250      MOVE    'TOTAL NO. OF UNMATCHED MASTER RECORDS'
+00251              TO TL-TYPE.
+00252      MOVE    77-ERROR-REC TO TL-TOT.
+00253      MOVE    TOTAL-LINE TO PRINT-LINE.
+00254      WRITE   PRINT-LINE AFTER ADVANCING 2 LINES.
+00255      MOVE    'TOTAL NO. OF MATCHED MASTER RECORDS'
+00256              TO TL-TYPE.
+00257      MOVE    77-MATCH-REC TO TL-TOT.
+00258      MOVE    TOTAL-LINE TO PRINT-LINE.
+00259      WRITE   PRINT-LINE AFTER ADVANCING 2 LINES.
+00260      PERFORM 195-SORT-UNMATCHED THRU 196-EXIT.
+00261      PERFORM 197-PRINT-UNMATCHED THRU 199-EXIT.
+00262      CLOSE   MASTER TAXCODE PRNTFILE.
+00263      STOP RUN.
+00264  195-SORT-UNMATCHED.
+00265      IF      77-UNM-TBL-CTR EQUAL ZERO
+00266              GO TO 196-EXIT.
+00267      MOVE    'Y' TO 77-UNM-SWAP-SW.
+00268  195-SORT-PASS.
+00269      IF      NOT 77-UNM-SWAPPED
+00270              GO TO 196-EXIT.
+00271      MOVE    'N' TO 77-UNM-SWAP-SW.
+00272      MOVE    1 TO 77-UNM-SUB.
+00273  195-SORT-COMPARE.
+00274      IF      77-UNM-SUB NOT LESS THAN 77-UNM-TBL-CTR
+00275              GO TO 195-SORT-PASS.
+00276      IF      UNM-CNT (77-UNM-SUB) LESS THAN
+00277              UNM-CNT (77-UNM-SUB + 1)
+00278              MOVE WS-UNM-ENTRY (77-UNM-SUB) TO WS-UNM-SWAP-HOLD
+00279              MOVE WS-UNM-ENTRY (77-UNM-SUB + 1)
+00280                  TO WS-UNM-ENTRY (77-UNM-SUB)
+00281              MOVE WS-UNM-SWAP-HOLD
+00282                  TO WS-UNM-ENTRY (77-UNM-SUB + 1)
+00283              MOVE 'Y' TO 77-UNM-SWAP-SW.
+00284      ADD     1 TO 77-UNM-SUB.
+00285      GO TO 195-SORT-COMPARE.
+00286  196-EXIT.
+00287      EXIT.
+00288  197-PRINT-UNMATCHED.
+00289      IF      77-UNM-TBL-CTR EQUAL ZERO
+00290              GO TO 199-EXIT.
+00291      MOVE    UNM-HEADING-LINE TO PRINT-LINE.
+00292      WRITE   PRINT-LINE AFTER ADVANCING 3 LINES.
+00293      MOVE    UNM-HEADING-LINE-2 TO PRINT-LINE.
+00294      WRITE   PRINT-LINE AFTER ADVANCING 1 LINE.
+00295      MOVE    1 TO 77-UNM-SUB.
+00296  197-PRINT-LOOP.
+00297      IF      77-UNM-SUB GREATER THAN 77-UNM-TBL-CTR
+00298              GO TO 199-EXIT.
+00299      MOVE    UNM-CODE (77-UNM-SUB) TO UDL-TAX-CODE.
+00300      MOVE    UNM-CNT (77-UNM-SUB) TO UDL-COUNT.
+00301      MOVE    UNM-DETAIL-LINE TO PRINT-LINE.
+00302      WRITE   PRINT-LINE AFTER ADVANCING 1 LINE.
+00303      ADD     1 TO 77-UNM-SUB.
+00304      GO TO 197-PRINT-LOOP.
+00305  199-EXIT.
+00306      EXIT.
