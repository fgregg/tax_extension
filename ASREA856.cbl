@@ -14,6 +14,7 @@
 00014  FILE-CONTROL.                                                    ASREA856
 00015      SELECT HOMEOWNER-MAST ASSIGN TO UT-S-MAST.                   ASREA856
 00016      SELECT TEMPOUT ASSIGN TO UT-S-TEMPOUT.                       ASREA856
+00016A     SELECT PRINT-FILE ASSIGN TO UT-S-PRINT.                         CL**4
 00017  DATA DIVISION.                                                   ASREA856
 00018  FILE SECTION.                                                    ASREA856
 00019      SKIP1                                                        ASREA856
@@ -32,6 +33,13 @@
 00032      DATA RECORD IS TEMPOUT-REC.                                  ASREA856
 00033  01  TEMPOUT-REC       PIC X(130).                                ASREA856
 00034      SKIP2                                                        ASREA856
+00034A FD  PRINT-FILE                                                      CL**4
+00034B     BLOCK CONTAINS 0 RECORDS                                        CL**4
+00034C     RECORD CONTAINS 133 CHARACTERS                                  CL**4
+00034D     LABEL RECORDS ARE STANDARD                                      CL**4
+00034E     DATA RECORD IS PRINT-REC.                                       CL**4
+00034F 01  PRINT-REC         PIC X(133).                                   CL**4
+00034G     SKIP2                                                           CL**4
 00035  WORKING-STORAGE SECTION.                                         ASREA856
 00036      SKIP1                                                        ASREA856
 00037  77  FILLER                  PIC X(58)             VALUE          ASREA856
@@ -40,6 +48,7 @@
 00040      88  EOF                                       VALUE 'Y'.     ASREA856
 00041  77  HOMEOWNER-RECS-RD       PIC S9(7)    PACKED-DECIMAL VALUE +0.ASREA856
 00042  77  TEMPOUT-RECS-WRITTEN    PIC S9(7)    PACKED-DECIMAL VALUE +0.ASREA856
+00042A 77  TOWN-EQVAL-TOTAL        PIC S9(9)    PACKED-DECIMAL VALUE +0.   CL**4
 00043  77  RECS-RD-CNT             PIC S9(7)    PACKED-DECIMAL VALUE +0.ASREA856
 00044      88  FIRST-REC                                 VALUE +1.      ASREA856
 00045  77  BLNK                    PIC X       VALUE SPACE.             ASREA856
@@ -85,6 +94,31 @@
 00085          10  FILLER                 PIC 9(4).                     ASREA856
 00086      05  WS-TIME                    PIC 99,99,99.                 ASREA856
 00087  COPY TWNINFOTBL.                                                 ASREA856 FOUND   LEVEL=010 DATE=10/03/19.
+00087A 01  SUMM-LINES.                                                     CL**4
+00087B     05  SUMM-HEAD-A.                                                CL**4
+00087C         10  FILLER      PIC X(3)   VALUE SPACES.                    CL**4
+00087D         10  SH-DATE     PIC X(8).                                   CL**4
+00087E         10  FILLER      PIC X(44)  VALUE SPACES.                    CL**4
+00087F         10  FILLER          PIC X(22)  VALUE 'OFFICE OF THE ASSES
+00087G-        'SOR'.
+00087H     05  SUMM-HEAD-B.                                                CL**4
+00087I         10  FILLER      PIC X(3)   VALUE SPACES.                    CL**4
+00087J         10  FILLER      PIC X(8)   VALUE 'ASREA856'.                CL**4
+00087K         10  FILLER      PIC X(41)  VALUE SPACES.                    CL**4
+00087L         10  FILLER        PIC X(45)  VALUE 'TOWNSHIP HOMEOWNER EX
+00087M-        'EMPTION SUMMARY'.
+00087N     05  SUMM-HEAD-C.                                                CL**4
+00087O         10  FILLER      PIC X(3)   VALUE SPACES.                    CL**4
+00087P         10  FILLER      PIC X(10)  VALUE 'TOWNSHIP'.                CL**4
+00087Q         10  FILLER      PIC X(20)  VALUE 'RECORD COUNT'.            CL**4
+00087R         10  FILLER      PIC X(20)  VALUE 'EXEMPTION AMOUNT'.        CL**4
+00087S     05  SUMM-DETAIL-LINE.                                           CL**4
+00087T         10  FILLER      PIC X(4)   VALUE SPACES.                    CL**4
+00087U         10  SD-TOWN     PIC 99.                                     CL**4
+00087V         10  FILLER      PIC X(10)  VALUE SPACES.                    CL**4
+00087W         10  SD-REC-CNT  PIC ZZZ,ZZ9.                                CL**4
+00087X         10  FILLER      PIC X(11)  VALUE SPACES.                    CL**4
+00087Y         10  SD-EQVAL    PIC ZZZ,ZZZ,ZZ9.                            CL**4
 00088      EJECT                                                        ASREA856
 00089  LINKAGE SECTION.                                                 ASREA856
 00090  01  LINK-INFO.                                                   ASREA856
@@ -126,7 +160,7 @@
 00126      INSPECT WS-TIME REPLACING ALL ',' BY '-'                     ASREA856
 00127      DISPLAY 'WS-TIME ' WS-TIME                                   ASREA856
 00128      OPEN INPUT HOMEOWNER-MAST                                    ASREA856
-00129           OUTPUT TEMPOUT                                          ASREA856
+00129           OUTPUT TEMPOUT PRINT-FILE                                  CL**4
 00130      SKIP1                                                        ASREA856
 00131      PERFORM 020-MAINLINE UNTIL ERR OR EOF                        ASREA856
 00132              OR SAVE-TOWN  GREATER THAN                           ASREA856
@@ -140,7 +174,8 @@
 00140                         RECS-RD-CNT.                              ASREA856
 00141      DISPLAY 'TOTAL HOMEOWNER RECORDS WRITTEN FOR TOWN '             CL**3
 00142             LINK-TOWN-N SPACE TEMPOUT-RECS-WRITTEN.                  CL**3
-00143      CLOSE  HOMEOWNER-MAST TEMPOUT                                ASREA856
+00142A     PERFORM 070-PRINT-SUMMARY.                                      CL**4
+00143      CLOSE  HOMEOWNER-MAST TEMPOUT PRINT-FILE                        CL**4
 00144      STOP RUN.                                                    ASREA856
 00145      EJECT                                                        ASREA856
 00146  020-MAINLINE.                                                    ASREA856
@@ -175,5 +210,15 @@
 00175      SKIP3                                                        ASREA856
 00176  060-WRITE-TEMPOUT-RECORD.                                        ASREA856
 00177      WRITE TEMPOUT-REC FROM HO-REC                                ASREA856
-00178      ADD  +1   TO    TEMPOUT-RECS-WRITTEN.                        ASREA856
+00178      ADD  +1   TO    TEMPOUT-RECS-WRITTEN                            CL**4
+00178A     ADD  HM-EQVAL   TO  TOWN-EQVAL-TOTAL.                           CL**4
 00179  SKIP2                                                            ASREA856
+00179A 070-PRINT-SUMMARY.                                                  CL**4
+00179B     MOVE DSP-DATE   TO SH-DATE.                                     CL**4
+00179C     WRITE PRINT-REC FROM SUMM-HEAD-A AFTER PAGE.                    CL**4
+00179D     WRITE PRINT-REC FROM SUMM-HEAD-B AFTER ADVANCING 2.             CL**4
+00179E     WRITE PRINT-REC FROM SUMM-HEAD-C AFTER ADVANCING 2.             CL**4
+00179F     MOVE LINK-TOWN-N         TO SD-TOWN.                            CL**4
+00179G     MOVE TEMPOUT-RECS-WRITTEN TO SD-REC-CNT.                        CL**4
+00179H     MOVE TOWN-EQVAL-TOTAL    TO SD-EQVAL.                           CL**4
+00179I     WRITE PRINT-REC FROM SUMM-DETAIL-LINE AFTER ADVANCING 2.        CL**4
