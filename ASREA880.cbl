@@ -61,6 +61,8 @@
 00061  77  MAST-IN-CNT     COMP-3  PIC S9(7)   VALUE +0.
 00062  77  NO-MATCH-CNT    COMP-3  PIC S9(7)   VALUE +0.
 00063  77  NON-RES-CNT     COMP-3  PIC S9(7)   VALUE +0.
+00063A 77  NOMATCH-TBL-CTR COMP-3  PIC S9(3)   VALUE +0.
+00063B 77  NM-SUB          COMP-3  PIC S9(3)   VALUE +0.
 00064  77  EQVAL-EOF               PIC X      VALUE 'N'.
 00065      88  END-OF-EQVAL-FILE              VALUE 'Y'.
 00066  77  MAST-EOF                PIC X      VALUE 'N'.
@@ -121,6 +123,14 @@
 00121          10  SM-PROP         PIC 9(15)  VALUE 0    COMP-3.
 00122          10  SM-TXTYP        PIC X      VALUE SPACE.
 00123      SKIP1
+00123A     05  NOMATCH-TABLE.
+00123B         10  NOMATCH-ENTRY OCCURS 200 TIMES.
+00123C             15  NM-TOWN     PIC 99.
+00123D             15  NM-VOL      PIC 9(3)    COMP-3.
+00123E             15  NM-PROP     PIC 9(15)   COMP-3.
+00123F             15  NM-TXTYP    PIC X.
+00123G             15  NM-TXCD     PIC 9(5).
+00123H     SKIP1
 00124      05  HEAD-A.
 00125          10  FILLER          PIC X(3)   VALUE SPACES.
 00126          10  HD-DATE         PIC X(8).
@@ -191,6 +201,29 @@
 00191          10  FILLER      PIC X(35)  VALUE 'TOTAL NON-RESIDENTIAL R
 00192 -            'ECORDS'.
 00193          10  TOT-NON-RES PIC ZZZ,ZZ9.
+00193A     SKIP1
+00193B     05  NOMATCH-HEAD-A.
+00193C         10  FILLER          PIC X(3)   VALUE SPACES.
+00193D         10  FILLER      PIC X(20)  VALUE 'NO TAXCODE MATCH'.
+00193F     SKIP1
+00193G     05  NOMATCH-HEAD-B.
+00193H         10  FILLER          PIC X(3)   VALUE SPACES.
+00193I         10  FILLER          PIC X(16)  VALUE 'TOWN   VOL'.
+00193J         10  FILLER          PIC X(20)  VALUE 'PROPERTY NUMBER'.
+00193K         10  FILLER          PIC X(10)  VALUE ' TAX TYPE '.
+00193L         10  FILLER          PIC X(14)  VALUE 'PRIOR TAXCODE'.
+00193M     SKIP1
+00193N     05  NOMATCH-DETAIL-LINE.
+00193O         10  FILLER          PIC X(4)   VALUE SPACES.
+00193P         10  ND-TOWN         PIC 99.
+00193Q         10  FILLER          PIC X(4)   VALUE SPACES.
+00193R         10  ND-VOL          PIC 999.
+00193S         10  FILLER          PIC X(4)   VALUE SPACES.
+00193T         10  ND-PROP         PIC 99,99,999,999,9999.
+00193U         10  FILLER          PIC X(10)  VALUE SPACES.
+00193V         10  ND-TXTYP        PIC X      VALUE SPACE.
+00193W         10  FILLER          PIC X(4)   VALUE SPACES.
+00193X         10  ND-TXCDE        PIC 99999.
 00194      EJECT
 00195  PROCEDURE DIVISION.
 00196      SKIP1
@@ -219,6 +252,7 @@
 00219      DISPLAY TOTAL-LINE-3.
 00220      DISPLAY TOTAL-LINE-4.
 00221      DISPLAY TOTAL-LINE-5.
+00221A     PERFORM A090-PRINT-NOMATCH THRU A090-EXIT.
 00222      CLOSE EQVAL-FILE MASTER-IN OUTPUT-FILE PRINT-FILE.
 00223      STOP RUN.
 00224      SKIP1
@@ -229,9 +263,8 @@
 00229          PERFORM A040-READ-MASTER-FILE THRU A040-EXIT
 00230      ELSE
 00231          IF WS-EQVAL-REC-KEY LESS THAN WS-MAST-REC-KEY
-00232              MOVE 'PARCEL NO-LONGER EXISTS' TO MSG
 00233              ADD +1 TO NO-MATCH-CNT
-00234              PERFORM A070-PRINT THRU A070-EXIT
+00233A             PERFORM A075-SAVE-NOMATCH THRU A075-EXIT
 00235              PERFORM A030-READ-EQVAL-FILE THRU A030-EXIT
 00236          ELSE
 00237              PERFORM A040-READ-MASTER-FILE THRU A040-EXIT.
@@ -327,6 +360,17 @@
 00327      ADD +2 TO LINE-CNT.
 00328  A070-EXIT. EXIT.
 00329      SKIP1
+00328A A075-SAVE-NOMATCH.
+00328B     MOVE HM-TXCD TO UNPK-TXCD.
+00328C     IF NOMATCH-TBL-CTR LESS THAN 200
+00328D         ADD +1 TO NOMATCH-TBL-CTR
+00328E         MOVE TOWN     TO NM-TOWN  (NOMATCH-TBL-CTR)
+00328F         MOVE HM-VOL   TO NM-VOL   (NOMATCH-TBL-CTR)
+00328G         MOVE HM-PROP  TO NM-PROP  (NOMATCH-TBL-CTR)
+00328H         MOVE HM-TXTYP TO NM-TXTYP (NOMATCH-TBL-CTR)
+00328I         MOVE HM-TXCD  TO NM-TXCD  (NOMATCH-TBL-CTR).
+00328J A075-EXIT. EXIT.
+00328K     SKIP1
 00330  B100-HEADING.
 00331      ADD +1 TO PAGE-CNT.
 00332      MOVE PAGE-CNT TO HD-PAGE.
@@ -335,3 +379,26 @@
 00335      WRITE PRINT-REC FROM HEAD-C AFTER ADVANCING 2.
 00336      MOVE +5 TO LINE-CNT.
 00337  B100-EXIT. EXIT.
+00337A     SKIP1
+00337B A090-PRINT-NOMATCH.
+00337C     IF NOMATCH-TBL-CTR GREATER THAN ZERO
+00337D         PERFORM B100-HEADING THRU B100-EXIT
+00337E         WRITE PRINT-REC FROM NOMATCH-HEAD-A AFTER ADVANCING 3
+00337F         WRITE PRINT-REC FROM NOMATCH-HEAD-B AFTER ADVANCING 2
+00337H         PERFORM A095-PRINT-NOMATCH-LINE THRU A095-EXIT
+00337I             VARYING NM-SUB FROM 1 BY 1
+00337J             UNTIL NM-SUB GREATER THAN NOMATCH-TBL-CTR.
+00337K A090-EXIT. EXIT.
+00337L     SKIP1
+00337M A095-PRINT-NOMATCH-LINE.
+00337N     IF LINE-CNT GREATER THAN +57
+00337O         PERFORM B100-HEADING THRU B100-EXIT.
+00337P     MOVE NM-TOWN  (NM-SUB) TO ND-TOWN.
+00337Q     MOVE NM-VOL   (NM-SUB) TO ND-VOL.
+00337R     MOVE NM-PROP  (NM-SUB) TO ND-PROP.
+00337S     INSPECT ND-PROP REPLACING ALL ',' BY '-'.
+00337T     MOVE NM-TXTYP (NM-SUB) TO ND-TXTYP.
+00337U     MOVE NM-TXCD  (NM-SUB) TO ND-TXCDE.
+00337V     WRITE PRINT-REC FROM NOMATCH-DETAIL-LINE AFTER ADVANCING 1.
+00337W     ADD +1 TO LINE-CNT.
+00337X A095-EXIT. EXIT.
