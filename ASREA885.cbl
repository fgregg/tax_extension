@@ -0,0 +1,193 @@
+00001  IDENTIFICATION DIVISION.
+00002  PROGRAM-ID. ASREA885.
+00003  AUTHOR. T. BROWN.
+00004  DATE-WRITTEN. AUGUST 9, 2026.
+00005  DATE-COMPILED.
+00006 *REMARKS. THE PURPOSE OF THIS PROGRAM IS TO LIST HOMEOWNER
+00007 *         EXEMPTION MASTER RECORDS WHOSE RENEWAL STATUS
+00008 *         (HO-STAT1) IS NOT-RENEWED, INCOMPLETE, OR
+00009 *         UNDELIVERABLE FOR MORE THAN ONE RENEWAL CYCLE --
+00010 *         THAT IS, WHERE THE PRIOR CYCLE'S STATUS (HO-STAT2)
+00011 *         WAS ALSO NOT-RENEWED.  THIS GIVES EXEMPTIONS A
+00012 *         STANDING LIST OF THE STALLED-APPLICATION BACKLOG,
+00013 *         BROKEN OUT BY TOWNSHIP AND VOLUME, TO WORK
+00014 *         PROACTIVELY INSTEAD OF WAITING FOR A TAXPAYER TO
+00015 *         CALL IN ABOUT A DROPPED EXEMPTION.
+00016      SKIP2
+00017  ENVIRONMENT DIVISION.
+00018  CONFIGURATION SECTION.
+00019  SOURCE-COMPUTER. IBM-370.
+00020  OBJECT-COMPUTER. IBM-370.
+00021      SKIP1
+00022  INPUT-OUTPUT SECTION.
+00023  FILE-CONTROL.
+00024      SELECT HOMEOWNER-MAST ASSIGN TO UT-S-MAST.
+00025      SELECT PRINT-FILE     ASSIGN TO UT-S-PRINT.
+00025A     SKIP2
+00026  DATA DIVISION.
+00027  FILE SECTION.
+00028      SKIP1
+00029  FD  HOMEOWNER-MAST
+00030      BLOCK  CONTAINS 0 RECORDS
+00031      RECORD CONTAINS 130 CHARACTERS
+00032      RECORDING MODE IS F
+00033      LABEL  RECORDS ARE STANDARD
+00034      DATA RECORD IS HO-REC.
+00035  01  HO-REC.
+00036  COPY HOMOWNRD01.
+00037      SKIP2
+00038  FD  PRINT-FILE
+00039      BLOCK  CONTAINS 0 RECORDS
+00040      RECORD CONTAINS 133 CHARACTERS
+00041      RECORDING MODE IS F
+00042      LABEL  RECORDS ARE STANDARD.
+00043      SKIP1
+00044  01  PRINT-REC               PIC X(133).
+00045      SKIP2
+00046  WORKING-STORAGE SECTION.
+00047      SKIP1
+00048  77  PAGE-CNT          COMP-3  PIC S9(5)  VALUE +0.
+00049  77  LINE-CNT          COMP-3  PIC S9(3)  VALUE +58.
+00050  77  RECS-READ-CNT     COMP-3  PIC S9(7)  VALUE +0.
+00051  77  RECS-FLAGGED-CNT  COMP-3  PIC S9(7)  VALUE +0.
+00052  77  EOF-SW                    PIC X      VALUE 'N'.
+00053      88  END-OF-MAST-FILE                 VALUE 'Y'.
+00054      SKIP1
+00055  01  UNPK-TXCD           PIC 9(5).
+00056  01  FILLER REDEFINES UNPK-TXCD.
+00057      05  W-TOWN          PIC 99.
+00058      05  FILLER          PIC 999.
+00059      SKIP1
+00060  01  ACPT-DATE                  PIC 9(6).
+00061  01  ACPT-DATE-X REDEFINES ACPT-DATE.
+00062      05  ACPT-YR                PIC 99.
+00063      05  ACPT-MO                PIC 99.
+00064      05  ACPT-DA                PIC 99.
+00065  01  DSP-DATE.
+00066      05  DSP-MO                 PIC 99.
+00067      05  FILLER                 PIC X      VALUE '/'.
+00068      05  DSP-DA                 PIC 99.
+00069      05  FILLER                 PIC X      VALUE '/'.
+00070      05  DSP-YR                 PIC 99.
+00071      SKIP1
+00072  01  HEAD-A.
+00073      05  FILLER          PIC X(3)   VALUE SPACES.
+00074      05  HD-DATE         PIC X(8).
+00075      05  FILLER          PIC X(44)  VALUE SPACES.
+00076      05  FILLER       PIC X(22) VALUE 'OFFICE OF THE ASSESSOR'.
+00078      05  FILLER          PIC X(44)  VALUE SPACES.
+00079      05  FILLER          PIC X(5)   VALUE 'PAGE '.
+00080      05  HD-PAGE         PIC ZZ,ZZ9.
+00081      SKIP1
+00082  01  HEAD-B.
+00083      05  FILLER          PIC X(3)   VALUE SPACES.
+00084      05  FILLER          PIC X(8)   VALUE 'ASREA885'.
+00085      05  FILLER          PIC X(31)  VALUE SPACES.
+00086      05  FILLER          PIC X(44)  VALUE
+00087          'STALLED HOMEOWNER EXEMPTION RENEWAL REPORT'.
+00088      SKIP1
+00089  01  HEAD-C.
+00090      05  FILLER          PIC X(3)   VALUE SPACES.
+00091      05  FILLER          PIC X(16)  VALUE 'TOWN   VOL'.
+00092      05  FILLER          PIC X(20)  VALUE 'PROPERTY NUMBER'.
+00093      05  FILLER          PIC X(10)  VALUE 'YR APPL'.
+00094      05  FILLER          PIC X(8)   VALUE 'STAT1'.
+00095      05  FILLER          PIC X(8)   VALUE 'STAT2'.
+00096      SKIP1
+00097  01  DETAIL-LINE.
+00098      05  FILLER          PIC X(4)   VALUE SPACES.
+00099      05  D-TOWN          PIC 99.
+00100      05  FILLER          PIC X(4)   VALUE SPACES.
+00101      05  D-VOL           PIC 999.
+00102      05  FILLER          PIC X(4)   VALUE SPACES.
+00103      05  D-PROP          PIC 99,99,999,999,9999.
+00104      05  FILLER          PIC X(6)   VALUE SPACES.
+00105      05  D-YRAPPL        PIC 99.
+00106      05  FILLER          PIC X(5)   VALUE SPACES.
+00107      05  D-STAT1         PIC X(16)  VALUE SPACES.
+00108      05  D-STAT2         PIC X(16)  VALUE SPACES.
+00109      SKIP1
+00110  01  TOTAL-LINE-1.
+00111      05  FILLER          PIC X(3)   VALUE SPACES.
+00112      05  FILLER          PIC X(29)  VALUE
+00113          'TOTAL HOMEOWNER RECORDS READ'.
+00114      05  TOT-READ        PIC Z,ZZZ,ZZ9.
+00115      SKIP1
+00116  01  TOTAL-LINE-2.
+00117      05  FILLER          PIC X(3)   VALUE SPACES.
+00118      05  FILLER          PIC X(34)  VALUE
+00119          'TOTAL FLAGGED FOR STALLED RENEWAL'.
+00120      05  TOT-FLAGGED     PIC Z,ZZZ,ZZ9.
+00121      EJECT
+00122  PROCEDURE DIVISION.
+00123      SKIP1
+00124  A010-HOUSEKEEPING.
+00125      OPEN INPUT HOMEOWNER-MAST OUTPUT PRINT-FILE.
+00126      ACCEPT ACPT-DATE FROM DATE.
+00127      MOVE ACPT-MO TO DSP-MO.
+00128      MOVE ACPT-DA TO DSP-DA.
+00129      MOVE ACPT-YR TO DSP-YR.
+00130      MOVE DSP-DATE TO HD-DATE.
+00131      PERFORM B100-HEADING THRU B100-EXIT.
+00132      PERFORM A030-READ-MAST-FILE THRU A030-EXIT.
+00133      PERFORM A020-MAINLINE THRU A020-EXIT
+00134          UNTIL END-OF-MAST-FILE.
+00135      IF LINE-CNT GREATER THAN +50
+00136          PERFORM B100-HEADING THRU B100-EXIT.
+00137      MOVE RECS-READ-CNT     TO TOT-READ.
+00138      MOVE RECS-FLAGGED-CNT  TO TOT-FLAGGED.
+00139      WRITE PRINT-REC FROM TOTAL-LINE-1 AFTER ADVANCING 3.
+00140      WRITE PRINT-REC FROM TOTAL-LINE-2 AFTER ADVANCING 1.
+00141      DISPLAY TOTAL-LINE-1.
+00142      DISPLAY TOTAL-LINE-2.
+00143      CLOSE HOMEOWNER-MAST PRINT-FILE.
+00144      STOP RUN.
+00145      SKIP1
+00146  A020-MAINLINE.
+00147      IF HO-STAT1-NOT-RENEWED OR HO-STAT1-INCOMPLETE
+00148                               OR HO-STAT1-UNDELVRBLE
+00148A        IF HO-STAT2-NOT-RENEWED
+00149             PERFORM A070-PRINT THRU A070-EXIT
+00150             ADD +1 TO RECS-FLAGGED-CNT
+00151         END-IF
+00152      END-IF.
+00153      PERFORM A030-READ-MAST-FILE THRU A030-EXIT.
+00154  A020-EXIT. EXIT.
+00155      SKIP1
+00156  A030-READ-MAST-FILE.
+00157      READ HOMEOWNER-MAST AT END
+00158          MOVE 'Y' TO EOF-SW.
+00159      IF NOT END-OF-MAST-FILE
+00160          ADD +1 TO RECS-READ-CNT.
+00160A A030-EXIT. EXIT.
+00161      SKIP1
+00162  A070-PRINT.
+00163      IF LINE-CNT GREATER THAN +57
+00164          PERFORM B100-HEADING THRU B100-EXIT.
+00164A     MOVE HO-TXCD  TO UNPK-TXCD.
+00164B     MOVE W-TOWN   TO D-TOWN.
+00165      MOVE HO-VOL   TO D-VOL.
+00166      MOVE HO-PROP  TO D-PROP.
+00167      INSPECT D-PROP REPLACING ALL ',' BY '-'.
+00168      MOVE HO-YRAPPL TO D-YRAPPL.
+00169      EVALUATE TRUE
+00170          WHEN HO-STAT1-NOT-RENEWED
+00171              MOVE 'NOT RENEWED'    TO D-STAT1
+00172          WHEN HO-STAT1-INCOMPLETE
+00173              MOVE 'INCOMPLETE'     TO D-STAT1
+00174          WHEN HO-STAT1-UNDELVRBLE
+00175              MOVE 'UNDELIVERABLE'  TO D-STAT1
+00176      END-EVALUATE.
+00177      MOVE 'NOT RENEWED'            TO D-STAT2.
+00178      WRITE PRINT-REC FROM DETAIL-LINE AFTER ADVANCING 2.
+00179      ADD +2 TO LINE-CNT.
+00180  A070-EXIT. EXIT.
+00181      SKIP1
+00182  B100-HEADING.
+00183      ADD +1 TO PAGE-CNT.
+00184      MOVE PAGE-CNT TO HD-PAGE.
+00185      WRITE PRINT-REC FROM HEAD-A AFTER PAGE.
+00186      WRITE PRINT-REC FROM HEAD-B AFTER ADVANCING 2.
+00187      WRITE PRINT-REC FROM HEAD-C AFTER ADVANCING 2.
+00188      MOVE +5 TO LINE-CNT.
+00189  B100-EXIT. EXIT.
