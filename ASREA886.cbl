@@ -0,0 +1,323 @@
+00001  IDENTIFICATION DIVISION.
+00002  PROGRAM-ID. ASREA886.
+00003  AUTHOR. T. BROWN.
+00004  DATE-WRITTEN. AUGUST 9, 2026.
+00005  DATE-COMPILED.
+00006 *REMARKS. THE PURPOSE OF THIS PROGRAM IS TO SUMMARIZE THE
+00007 *         RETURNING VETERAN, DISABLED PERSON AND THE THREE
+00008 *         DISABLED VETERAN EXEMPTION TIERS (30-49%, 50-69%,
+00009 *         AND 70% OR GREATER) CARRIED ON THE EQUALIZED
+00010 *         VALUATION FILE.  COUNTS AND DOLLAR TOTALS ARE
+00011 *         ACCUMULATED BY TOWN SO THE ASSESSOR'S OFFICE CAN SEE
+00012 *         HOW THE DISABLED VETERAN CASELOAD IS DISTRIBUTED
+00013 *         ACROSS THE THREE DISABILITY TIERS WITHOUT HAVING TO
+00014 *         RE-SORT OR RE-KEY THE EQVAL FILE.
+00015      SKIP2
+00016  ENVIRONMENT DIVISION.
+00017  CONFIGURATION SECTION.
+00018  SOURCE-COMPUTER. IBM-370.
+00019  OBJECT-COMPUTER. IBM-370.
+00020      SKIP1
+00021  INPUT-OUTPUT SECTION.
+00022  FILE-CONTROL.
+00023      SELECT EQUAL-VALUE ASSIGN TO UT-S-EQUALVAL.
+00024      SELECT PRINT-FILE  ASSIGN TO UT-S-PRINT.
+00025      SKIP2
+00026  DATA DIVISION.
+00027  FILE SECTION.
+00028      SKIP1
+00029  FD  EQUAL-VALUE
+00030      BLOCK  CONTAINS 0 RECORDS
+00031      RECORD CONTAINS 115 CHARACTERS
+00032      RECORDING MODE IS F
+00033      LABEL  RECORDS ARE STANDARD
+00034      DATA RECORD IS EQ-REC.
+00035  01  EQ-REC.
+00036  COPY EQVALRD01.
+00037      SKIP2
+00038  FD  PRINT-FILE
+00039      BLOCK  CONTAINS 0 RECORDS
+00040      RECORD CONTAINS 133 CHARACTERS
+00041      RECORDING MODE IS F
+00042      LABEL  RECORDS ARE STANDARD.
+00043      SKIP1
+00044  01  PRINT-REC               PIC X(133).
+00045      SKIP2
+00046  WORKING-STORAGE SECTION.
+00047      SKIP1
+00048  77  PAGE-CNT          COMP-3  PIC S9(5)  VALUE +0.
+00049  77  LINE-CNT          COMP-3  PIC S9(3)  VALUE +58.
+00050  77  RECS-READ-CNT     COMP-3  PIC S9(7)  VALUE +0.
+00051  77  EOF-SW                    PIC X      VALUE 'N'.
+00052      88  END-OF-EQVAL-FILE                VALUE 'Y'.
+00053      SKIP1
+00054  01  UNPK-TXCD           PIC 9(5).
+00055  01  FILLER REDEFINES UNPK-TXCD.
+00055A     05  W-TOWN          PIC 99.
+00055B     05  FILLER          PIC 999.
+00056      SKIP1
+00057  01  ACPT-DATE                  PIC 9(6).
+00058  01  ACPT-DATE-X REDEFINES ACPT-DATE.
+00059      05  ACPT-YR                PIC 99.
+00060      05  ACPT-MO                PIC 99.
+00061      05  ACPT-DA                PIC 99.
+00062  01  DSP-DATE.
+00063      05  DSP-MO                 PIC 99.
+00064      05  FILLER                 PIC X      VALUE '/'.
+00065      05  DSP-DA                 PIC 99.
+00066      05  FILLER                 PIC X      VALUE '/'.
+00067      05  DSP-YR                 PIC 99.
+00068      SKIP1
+00069  01  TOWN-TOTALS-TABLE.
+00070      05  TOWN-TOTAL OCCURS 99 TIMES.
+00071          10  TT-RETVET-CNT      PIC 9(5)  COMP-3.
+00072          10  TT-RETVET-AMT      PIC 9(9)  COMP-3.
+00073          10  TT-DISPER-CNT      PIC 9(5)  COMP-3.
+00074          10  TT-DISPER-AMT      PIC 9(9)  COMP-3.
+00075          10  TT-DISVET1-CNT     PIC 9(5)  COMP-3.
+00076          10  TT-DISVET1-AMT     PIC 9(9)  COMP-3.
+00077          10  TT-DISVET2-CNT     PIC 9(5)  COMP-3.
+00078          10  TT-DISVET2-AMT     PIC 9(9)  COMP-3.
+00079          10  TT-DISVET3-CNT     PIC 9(5)  COMP-3.
+00080          10  TT-DISVET3-AMT     PIC 9(9)  COMP-3.
+00081      SKIP1
+00082  77  SUB-TOWN          COMP-3  PIC S9(3)  VALUE +0.
+00083      SKIP1
+00084  77  GR-RETVET-CNT     COMP-3  PIC S9(7)  VALUE +0.
+00085  77  GR-RETVET-AMT     COMP-3  PIC S9(9)  VALUE +0.
+00086  77  GR-DISPER-CNT     COMP-3  PIC S9(7)  VALUE +0.
+00087  77  GR-DISPER-AMT     COMP-3  PIC S9(9)  VALUE +0.
+00088  77  GR-DISVET1-CNT    COMP-3  PIC S9(7)  VALUE +0.
+00089  77  GR-DISVET1-AMT    COMP-3  PIC S9(9)  VALUE +0.
+00090  77  GR-DISVET2-CNT    COMP-3  PIC S9(7)  VALUE +0.
+00091  77  GR-DISVET2-AMT    COMP-3  PIC S9(9)  VALUE +0.
+00092  77  GR-DISVET3-CNT    COMP-3  PIC S9(7)  VALUE +0.
+00093  77  GR-DISVET3-AMT    COMP-3  PIC S9(9)  VALUE +0.
+00094      SKIP1
+00095  01  HEAD-A.
+00096      05  FILLER          PIC X(3)   VALUE SPACES.
+00097      05  HD-DATE         PIC X(8).
+00098      05  FILLER          PIC X(44)  VALUE SPACES.
+00099      05  FILLER       PIC X(22) VALUE 'OFFICE OF THE ASSESSOR'.
+00100      05  FILLER          PIC X(44)  VALUE SPACES.
+00101      05  FILLER          PIC X(5)   VALUE 'PAGE '.
+00102      05  HD-PAGE         PIC ZZ,ZZ9.
+00103      SKIP1
+00104  01  HEAD-B.
+00105      05  FILLER          PIC X(3)   VALUE SPACES.
+00106      05  FILLER          PIC X(8)   VALUE 'ASREA886'.
+00107      05  FILLER          PIC X(24)  VALUE SPACES.
+00108      05  FILLER          PIC X(50)  VALUE
+00109          'DISABLED VETERAN EXEMPTION TIER SUMMARY REPORT'.
+00110      SKIP1
+00111  01  HEAD-C.
+00112      05  FILLER          PIC X(3)   VALUE SPACES.
+00113      05  FILLER          PIC X(7)   VALUE 'TOWN'.
+00114      05  FILLER          PIC X(13)  VALUE 'RET VET'.
+00115      05  FILLER          PIC X(13)  VALUE 'DIS PERSON'.
+00116      05  FILLER          PIC X(13)  VALUE '30-49%'.
+00117      05  FILLER          PIC X(13)  VALUE '50-69%'.
+00118      05  FILLER          PIC X(13)  VALUE '70% & OVER'.
+00119      SKIP1
+00120  01  HEAD-D.
+00121      05  FILLER          PIC X(3)   VALUE SPACES.
+00122      05  FILLER          PIC X(7)   VALUE SPACES.
+00123      05  FILLER          PIC X(13)  VALUE 'EX AMOUNT'.
+00124      05  FILLER          PIC X(13)  VALUE 'EX AMOUNT'.
+00125      05  FILLER          PIC X(13)  VALUE 'EX AMOUNT'.
+00126      05  FILLER          PIC X(13)  VALUE 'EX AMOUNT'.
+00127      05  FILLER          PIC X(13)  VALUE 'EX AMOUNT'.
+00128      SKIP1
+00129  01  DETAIL-LINE.
+00130      05  FILLER          PIC X(4)   VALUE SPACES.
+00131      05  D-TOWN          PIC 99.
+00132      05  FILLER          PIC X(6)   VALUE SPACES.
+00133      05  D-RETVET-AMT    PIC ZZZ,ZZZ,ZZ9.
+00134      05  FILLER          PIC X(2)   VALUE SPACES.
+00135      05  D-DISPER-AMT    PIC ZZZ,ZZZ,ZZ9.
+00136      05  FILLER          PIC X(2)   VALUE SPACES.
+00137      05  D-DISVET1-AMT   PIC ZZZ,ZZZ,ZZ9.
+00138      05  FILLER          PIC X(2)   VALUE SPACES.
+00139      05  D-DISVET2-AMT   PIC ZZZ,ZZZ,ZZ9.
+00140      05  FILLER          PIC X(2)   VALUE SPACES.
+00141      05  D-DISVET3-AMT   PIC ZZZ,ZZZ,ZZ9.
+00142      SKIP1
+00143  01  TOTAL-LINE-1.
+00144      05  FILLER          PIC X(3)   VALUE SPACES.
+00145      05  FILLER          PIC X(30)  VALUE
+00146          'TOTAL EQVAL RECORDS READ'.
+00147      05  TOT-READ        PIC Z,ZZZ,ZZ9.
+00148      SKIP1
+00149  01  TOTAL-LINE-2.
+00150      05  FILLER          PIC X(3)   VALUE SPACES.
+00151      05  FILLER          PIC X(30)  VALUE
+00152          'TOTAL RETURNING VETERAN RECS'.
+00153      05  TOT-RETVET-CNT  PIC Z,ZZZ,ZZ9.
+00154      05  FILLER          PIC X(3)   VALUE SPACES.
+00155      05  TOT-RETVET-AMT  PIC ZZZ,ZZZ,ZZ9.
+00156      SKIP1
+00157  01  TOTAL-LINE-3.
+00158      05  FILLER          PIC X(3)   VALUE SPACES.
+00159      05  FILLER          PIC X(30)  VALUE
+00160          'TOTAL DISABLED PERSON RECS'.
+00161      05  TOT-DISPER-CNT  PIC Z,ZZZ,ZZ9.
+00162      05  FILLER          PIC X(3)   VALUE SPACES.
+00163      05  TOT-DISPER-AMT  PIC ZZZ,ZZZ,ZZ9.
+00164      SKIP1
+00165  01  TOTAL-LINE-4.
+00166      05  FILLER          PIC X(3)   VALUE SPACES.
+00167      05  FILLER          PIC X(30)  VALUE
+00168          'TOTAL DIS VET 30-49 PCT RECS'.
+00169      05  TOT-DISVET1-CNT PIC Z,ZZZ,ZZ9.
+00170      05  FILLER          PIC X(3)   VALUE SPACES.
+00171      05  TOT-DISVET1-AMT PIC ZZZ,ZZZ,ZZ9.
+00172      SKIP1
+00173  01  TOTAL-LINE-5.
+00174      05  FILLER          PIC X(3)   VALUE SPACES.
+00175      05  FILLER          PIC X(30)  VALUE
+00176          'TOTAL DIS VET 50-69 PCT RECS'.
+00177      05  TOT-DISVET2-CNT PIC Z,ZZZ,ZZ9.
+00178      05  FILLER          PIC X(3)   VALUE SPACES.
+00179      05  TOT-DISVET2-AMT PIC ZZZ,ZZZ,ZZ9.
+00180      SKIP1
+00181  01  TOTAL-LINE-6.
+00182      05  FILLER          PIC X(3)   VALUE SPACES.
+00183      05  FILLER          PIC X(30)  VALUE
+00184          'TOTAL DIS VET 70 PCT & OVER'.
+00185      05  TOT-DISVET3-CNT PIC Z,ZZZ,ZZ9.
+00186      05  FILLER          PIC X(3)   VALUE SPACES.
+00187      05  TOT-DISVET3-AMT PIC ZZZ,ZZZ,ZZ9.
+00188      EJECT
+00189  PROCEDURE DIVISION.
+00190      SKIP1
+00191  A010-HOUSEKEEPING.
+00192      OPEN INPUT EQUAL-VALUE OUTPUT PRINT-FILE.
+00192A     PERFORM A015-INIT-TOWN-TABLE THRU A015-EXIT
+00192B         VARYING SUB-TOWN FROM +1 BY +1
+00192C         UNTIL SUB-TOWN GREATER THAN +99.
+00193      ACCEPT ACPT-DATE FROM DATE.
+00194      MOVE ACPT-MO TO DSP-MO.
+00195      MOVE ACPT-DA TO DSP-DA.
+00196      MOVE ACPT-YR TO DSP-YR.
+00197      MOVE DSP-DATE TO HD-DATE.
+00198      PERFORM B100-HEADING THRU B100-EXIT.
+00199      PERFORM A030-READ-EQVAL-FILE THRU A030-EXIT.
+00200      PERFORM A020-MAINLINE THRU A020-EXIT
+00201          UNTIL END-OF-EQVAL-FILE.
+00202      PERFORM A080-PRINT-TOWN-LINES THRU A080-EXIT
+00203          VARYING SUB-TOWN FROM +1 BY +1
+00204          UNTIL SUB-TOWN GREATER THAN +99.
+00205      IF LINE-CNT GREATER THAN +50
+00206          PERFORM B100-HEADING THRU B100-EXIT.
+00206A     MOVE RECS-READ-CNT   TO TOT-READ.
+00207      MOVE GR-RETVET-CNT   TO TOT-RETVET-CNT.
+00208      MOVE GR-RETVET-AMT   TO TOT-RETVET-AMT.
+00209      MOVE GR-DISPER-CNT   TO TOT-DISPER-CNT.
+00210      MOVE GR-DISPER-AMT   TO TOT-DISPER-AMT.
+00211      MOVE GR-DISVET1-CNT  TO TOT-DISVET1-CNT.
+00212      MOVE GR-DISVET1-AMT  TO TOT-DISVET1-AMT.
+00213      MOVE GR-DISVET2-CNT  TO TOT-DISVET2-CNT.
+00214      MOVE GR-DISVET2-AMT  TO TOT-DISVET2-AMT.
+00215      MOVE GR-DISVET3-CNT  TO TOT-DISVET3-CNT.
+00216      MOVE GR-DISVET3-AMT  TO TOT-DISVET3-AMT.
+00217      WRITE PRINT-REC FROM TOTAL-LINE-1 AFTER ADVANCING 3.
+00218      WRITE PRINT-REC FROM TOTAL-LINE-2 AFTER ADVANCING 2.
+00219      WRITE PRINT-REC FROM TOTAL-LINE-3 AFTER ADVANCING 1.
+00220      WRITE PRINT-REC FROM TOTAL-LINE-4 AFTER ADVANCING 1.
+00221      WRITE PRINT-REC FROM TOTAL-LINE-5 AFTER ADVANCING 1.
+00222      WRITE PRINT-REC FROM TOTAL-LINE-6 AFTER ADVANCING 1.
+00223      DISPLAY TOTAL-LINE-1.
+00224      DISPLAY TOTAL-LINE-2.
+00225      DISPLAY TOTAL-LINE-3.
+00226      DISPLAY TOTAL-LINE-4.
+00227      DISPLAY TOTAL-LINE-5.
+00228      DISPLAY TOTAL-LINE-6.
+00229      CLOSE EQUAL-VALUE PRINT-FILE.
+00230      STOP RUN.
+00231      SKIP1
+00231A A015-INIT-TOWN-TABLE.
+00231B     MOVE ZERO TO TT-RETVET-CNT  (SUB-TOWN)
+00231C                  TT-RETVET-AMT  (SUB-TOWN)
+00231D                  TT-DISPER-CNT  (SUB-TOWN)
+00231E                  TT-DISPER-AMT  (SUB-TOWN)
+00231F                  TT-DISVET1-CNT (SUB-TOWN)
+00231G                  TT-DISVET1-AMT (SUB-TOWN)
+00231H                  TT-DISVET2-CNT (SUB-TOWN)
+00231I                  TT-DISVET2-AMT (SUB-TOWN)
+00231J                  TT-DISVET3-CNT (SUB-TOWN)
+00231K                  TT-DISVET3-AMT (SUB-TOWN).
+00231L A015-EXIT. EXIT.
+00231M     SKIP1
+00232  A020-MAINLINE.
+00233      MOVE EQ-TXCD TO UNPK-TXCD.
+00234      IF W-TOWN GREATER THAN ZERO AND NOT GREATER THAN +99
+00235          IF EQ-RET-VET GREATER THAN ZERO
+00236              ADD +1 TO TT-RETVET-CNT (W-TOWN)
+00237                        GR-RETVET-CNT
+00238              ADD EQ-RET-VET TO TT-RETVET-AMT (W-TOWN)
+00239                                GR-RETVET-AMT
+00239A         END-IF
+00240          IF EQ-DIS-PER GREATER THAN ZERO
+00241              ADD +1 TO TT-DISPER-CNT (W-TOWN)
+00242                        GR-DISPER-CNT
+00243              ADD EQ-DIS-PER TO TT-DISPER-AMT (W-TOWN)
+00244                                GR-DISPER-AMT
+00244A         END-IF
+00245          IF EQ-DIS-VET-1 GREATER THAN ZERO
+00246              ADD +1 TO TT-DISVET1-CNT (W-TOWN)
+00247                        GR-DISVET1-CNT
+00248              ADD EQ-DIS-VET-1 TO TT-DISVET1-AMT (W-TOWN)
+00249                                  GR-DISVET1-AMT
+00249A         END-IF
+00250          IF EQ-DIS-VET-2 GREATER THAN ZERO
+00251              ADD +1 TO TT-DISVET2-CNT (W-TOWN)
+00252                        GR-DISVET2-CNT
+00253              ADD EQ-DIS-VET-2 TO TT-DISVET2-AMT (W-TOWN)
+00254                                  GR-DISVET2-AMT
+00254A         END-IF
+00255          IF EQ-DIS-VET-3 GREATER THAN ZERO
+00256              ADD +1 TO TT-DISVET3-CNT (W-TOWN)
+00257                        GR-DISVET3-CNT
+00258              ADD EQ-DIS-VET-3 TO TT-DISVET3-AMT (W-TOWN)
+00259                                  GR-DISVET3-AMT
+00259A         END-IF
+00260      END-IF.
+00261      PERFORM A030-READ-EQVAL-FILE THRU A030-EXIT.
+00261A A020-EXIT. EXIT.
+00262      SKIP1
+00263  A030-READ-EQVAL-FILE.
+00264      READ EQUAL-VALUE AT END
+00265          MOVE 'Y' TO EOF-SW.
+00266      IF NOT END-OF-EQVAL-FILE
+00267          ADD +1 TO RECS-READ-CNT.
+00267A A030-EXIT. EXIT.
+00268      SKIP1
+00269  A080-PRINT-TOWN-LINES.
+00270      IF TT-RETVET-CNT (SUB-TOWN) GREATER THAN ZERO
+00271       OR TT-DISPER-CNT (SUB-TOWN) GREATER THAN ZERO
+00272       OR TT-DISVET1-CNT (SUB-TOWN) GREATER THAN ZERO
+00273       OR TT-DISVET2-CNT (SUB-TOWN) GREATER THAN ZERO
+00274       OR TT-DISVET3-CNT (SUB-TOWN) GREATER THAN ZERO
+00275          IF LINE-CNT GREATER THAN +57
+00276              PERFORM B100-HEADING THRU B100-EXIT
+00275A        END-IF
+00276A        MOVE SUB-TOWN TO D-TOWN
+00277          MOVE TT-RETVET-AMT  (SUB-TOWN) TO D-RETVET-AMT
+00278          MOVE TT-DISPER-AMT  (SUB-TOWN) TO D-DISPER-AMT
+00279          MOVE TT-DISVET1-AMT (SUB-TOWN) TO D-DISVET1-AMT
+00280          MOVE TT-DISVET2-AMT (SUB-TOWN) TO D-DISVET2-AMT
+00281          MOVE TT-DISVET3-AMT (SUB-TOWN) TO D-DISVET3-AMT
+00282          WRITE PRINT-REC FROM DETAIL-LINE AFTER ADVANCING 2
+00283          ADD +2 TO LINE-CNT
+00284      END-IF.
+00284A A080-EXIT. EXIT.
+00285      SKIP1
+00286  B100-HEADING.
+00287      ADD +1 TO PAGE-CNT.
+00288      MOVE PAGE-CNT TO HD-PAGE.
+00289      WRITE PRINT-REC FROM HEAD-A AFTER PAGE.
+00290      WRITE PRINT-REC FROM HEAD-B AFTER ADVANCING 2.
+00291      WRITE PRINT-REC FROM HEAD-C AFTER ADVANCING 2.
+00292      WRITE PRINT-REC FROM HEAD-D AFTER ADVANCING 1.
+00293      MOVE +7 TO LINE-CNT.
+00294  B100-EXIT. EXIT.
