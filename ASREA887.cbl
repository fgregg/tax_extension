@@ -0,0 +1,291 @@
+00001  IDENTIFICATION DIVISION.
+00002  PROGRAM-ID. ASREA887.
+00003  AUTHOR. T. BROWN.
+00004  DATE-WRITTEN. AUGUST 9, 2026.
+00005  DATE-COMPILED.
+00006 *REMARKS. THE PURPOSE OF THIS PROGRAM IS TO TRACK WHETHER
+00007 *         LANDMARK PROPERTIES ON FILE FOR THE CONTROL-CARD TAX
+00008 *         YEAR ACTUALLY CARRIED THROUGH TO THE HOMEOWNER
+00009 *         EXEMPTION MASTER AS THE LANDMARK ('LN') NPHE STATUS
+00010 *         ASHMA839 ESTABLISHES WHEN IT FINDS A LANDMARK MATCH.
+00011 *         A LANDMARK PROPERTY CAN FAIL TO CARRY THROUGH EITHER
+00012 *         BECAUSE ITS HOMEOWNER RECORD NEVER MADE IT TO THE
+00013 *         OUTPUT FILE, OR BECAUSE ANOTHER STATUS (E.G. SENIOR
+00014 *         FREEZE) TOOK PRECEDENCE OVER THE LANDMARK STATUS.
+00014A*         THIS REPORT FLAGS BOTH SITUATIONS SO THE ASSESSOR'S
+00014B*         OFFICE CAN FOLLOW UP BEFORE THE NEXT BILLING CYCLE.
+00015      SKIP2
+00016  ENVIRONMENT DIVISION.
+00017  CONFIGURATION SECTION.
+00018  SOURCE-COMPUTER. IBM-370.
+00019  OBJECT-COMPUTER. IBM-370.
+00020      SKIP1
+00021  INPUT-OUTPUT SECTION.
+00022  FILE-CONTROL.
+00023      SELECT LNDMRK-PROP-FILE ASSIGN TO DA-LDMKFILE
+00024        ORGANIZATION IS INDEXED
+00025        ACCESS IS SEQUENTIAL
+00026        RECORD KEY IS LDMK-KEY
+00027        FILE STATUS IS LDMK-STATUS LDMK-STATUS-2.
+00028      SELECT HOMEOWNER-MAST  ASSIGN TO UT-S-HOMSTOUT.
+00029      SELECT PRINT-FILE      ASSIGN TO UT-S-PRINT.
+00030      SKIP2
+00031  DATA DIVISION.
+00032  FILE SECTION.
+00033      SKIP1
+00034  FD  LNDMRK-PROP-FILE
+00035      RECORD CONTAINS 100 CHARACTERS
+00036      LABEL  RECORDS ARE STANDARD
+00037      DATA RECORD IS LNDMRK-PROP-RECORD.
+00038  COPY ASLNDMRKR1.
+00039      SKIP2
+00040  FD  HOMEOWNER-MAST
+00041      BLOCK  CONTAINS 0 RECORDS
+00042      RECORD CONTAINS 130 CHARACTERS
+00043      RECORDING MODE IS F
+00044      LABEL  RECORDS ARE STANDARD
+00045      DATA RECORD IS HO-REC2.
+00046  01  HO-REC2.
+00047  COPY HOMOWNRD02.
+00048      SKIP2
+00049  FD  PRINT-FILE
+00050      BLOCK  CONTAINS 0 RECORDS
+00051      RECORD CONTAINS 133 CHARACTERS
+00052      RECORDING MODE IS F
+00053      LABEL  RECORDS ARE STANDARD.
+00054      SKIP1
+00055  01  PRINT-REC               PIC X(133).
+00056      SKIP2
+00057  WORKING-STORAGE SECTION.
+00058      SKIP1
+00059  01  CONTROL-CARD.
+00060      05  CONTROL-YEAR-C     PIC X(4).
+00061      05  CONTROL-YEAR-N     PIC 9(4).
+00062      05  FILLER             PIC X(72).
+00063      SKIP1
+00064  01  LDMK-STATUS         PIC 99.
+00065      88  GOOD-LAND             VALUE 00.
+00066      88  LAND-NOTFND           VALUE 10 23.
+00067  01  LDMK-STATUS-2 BINARY.
+00068      05  LF-RETURN       PIC 99  VALUE 0.
+00069      05  LF-FUNCTION     PIC 9   VALUE 0.
+00070      05  LF-FEEDBACK     PIC 999 VALUE 0.
+00071      SKIP1
+00072  77  PAGE-CNT          COMP-3  PIC S9(5)  VALUE +0.
+00073  77  LINE-CNT          COMP-3  PIC S9(3)  VALUE +58.
+00074  77  LDMK-RECS-READ    COMP-3  PIC S9(5)  VALUE +0.
+00075  77  LDMK-TBL-CTR      COMP-3  PIC S9(5)  VALUE +0.
+00076  77  LDMK-SUB          COMP-3  PIC S9(5)  VALUE +0.
+00077  77  HOMS-RECS-READ    COMP-3  PIC S9(7)  VALUE +0.
+00078  77  TOT-RENEWED-CNT   COMP-3  PIC S9(5)  VALUE +0.
+00079  77  TOT-OVERRIDE-CNT  COMP-3  PIC S9(5)  VALUE +0.
+00080  77  TOT-DROPPED-CNT   COMP-3  PIC S9(5)  VALUE +0.
+00081  77  LDMK-EOF-SW               PIC X      VALUE 'N'.
+00082      88  END-OF-LDMK-FILE                 VALUE 'Y'.
+00083  77  HOMS-EOF-SW               PIC X      VALUE 'N'.
+00084      88  END-OF-HOMS-FILE                 VALUE 'Y'.
+00085  77  LDMK-TBL-FULL-SW          PIC X      VALUE 'N'.
+00086      88  LDMK-TBL-IS-FULL                 VALUE 'Y'.
+00087      SKIP1
+00088  01  LDMK-TRACK-TABLE.
+00089      05  LDMK-TRACK-ENTRY OCCURS 500 TIMES
+00090                           INDEXED BY LDMK-INDEX.
+00091          10  LT-PROP         PIC 9(14).
+00092          10  LT-FOUND-SW     PIC X      VALUE 'N'.
+00093              88  LT-FOUND              VALUE 'Y'.
+00094          10  LT-LN-APPLIED-SW PIC X     VALUE 'N'.
+00095              88  LT-LN-APPLIED         VALUE 'Y'.
+00096      SKIP1
+00097  01  D-MSG-RENEWED       PIC X(27)  VALUE
+00098      'LANDMARK STATUS RENEWED'.
+00098A 01  D-MSG-OVERRIDE      PIC X(27)  VALUE
+00098B 'STATUS OVERRIDDEN, NOT LN'.
+00098C 01  D-MSG-DROPPED       PIC X(27)  VALUE
+00098D 'NOT FOUND ON HOMEOWNER FILE'.
+00099      SKIP1
+00099A 01  ACPT-DATE                  PIC 9(6).
+00099B 01  ACPT-DATE-X REDEFINES ACPT-DATE.
+00099C     05  ACPT-YR                PIC 99.
+00099D     05  ACPT-MO                PIC 99.
+00099E     05  ACPT-DA                PIC 99.
+00099F 01  DSP-DATE.
+00099G     05  DSP-MO                 PIC 99.
+00099H     05  FILLER                 PIC X      VALUE '/'.
+00099I     05  DSP-DA                 PIC 99.
+00099J     05  FILLER                 PIC X      VALUE '/'.
+00099K     05  DSP-YR                 PIC 99.
+00099L     SKIP1
+00100  01  HEAD-A.
+00101      05  FILLER          PIC X(3)   VALUE SPACES.
+00102      05  HD-DATE         PIC X(8).
+00103      05  FILLER          PIC X(44)  VALUE SPACES.
+00104      05  FILLER       PIC X(22) VALUE 'OFFICE OF THE ASSESSOR'.
+00105      05  FILLER          PIC X(44)  VALUE SPACES.
+00106      05  FILLER          PIC X(5)   VALUE 'PAGE '.
+00107      05  HD-PAGE         PIC ZZ,ZZ9.
+00108      SKIP1
+00109  01  HEAD-B.
+00110      05  FILLER          PIC X(3)   VALUE SPACES.
+00110A     05  FILLER          PIC X(8)   VALUE 'ASREA887'.
+00110B     05  FILLER          PIC X(27)  VALUE SPACES.
+00110C     05  FILLER          PIC X(55)  VALUE
+00110D     'LANDMARK EXEMPTION RENEWAL TRACKING REPORT'.
+00111      SKIP1
+00112  01  HEAD-C.
+00113      05  FILLER          PIC X(3)   VALUE SPACES.
+00114      05  FILLER          PIC X(20)  VALUE 'PROPERTY NUMBER'.
+00115      05  FILLER          PIC X(28)  VALUE 'RESULT'.
+00116      SKIP1
+00117  01  DETAIL-LINE.
+00118      05  FILLER          PIC X(4)   VALUE SPACES.
+00119      05  D-PROP          PIC 99,999,999,999,999.
+00120      05  FILLER          PIC X(4)   VALUE SPACES.
+00121      05  D-MSG           PIC X(27).
+00122      SKIP1
+00123  01  TOTAL-LINE-1.
+00124      05  FILLER          PIC X(3)   VALUE SPACES.
+00124A     05  FILLER          PIC X(34)  VALUE
+00124B     'TOTAL LANDMARK RECORDS READ'.
+00125      05  TOT-READ        PIC Z,ZZZ,ZZ9.
+00126      SKIP1
+00127  01  TOTAL-LINE-2.
+00128      05  FILLER          PIC X(3)   VALUE SPACES.
+00128A     05  FILLER          PIC X(34)  VALUE
+00128B     'TOTAL LANDMARK STATUS RENEWED'.
+00129      05  TOT-RENEWED     PIC Z,ZZZ,ZZ9.
+00130      SKIP1
+00131  01  TOTAL-LINE-3.
+00132      05  FILLER          PIC X(3)   VALUE SPACES.
+00132A     05  FILLER          PIC X(34)  VALUE
+00132B     'TOTAL OVERRIDDEN BY OTHER STATUS'.
+00133      05  TOT-OVERRIDE    PIC Z,ZZZ,ZZ9.
+00134      SKIP1
+00135  01  TOTAL-LINE-4.
+00136      05  FILLER          PIC X(3)   VALUE SPACES.
+00136A     05  FILLER          PIC X(34)  VALUE
+00136B     'TOTAL NOT FOUND ON HOMEOWNER FILE'.
+00137      05  TOT-DROPPED     PIC Z,ZZZ,ZZ9.
+00138      EJECT
+00139  PROCEDURE DIVISION.
+00140      SKIP1
+00141  0000-MAINLINE.
+00142      PERFORM 1000-INITIALIZATION.
+00143      PERFORM 2000-PROCESS-HOMS THRU 2000-EXIT
+00144          UNTIL END-OF-HOMS-FILE OR RETURN-CODE EQUAL 16.
+00145      IF RETURN-CODE NOT EQUAL 16
+00146          PERFORM 7000-PRINT-RESULTS THRU 7000-EXIT
+00147              VARYING LDMK-SUB FROM +1 BY +1
+00148              UNTIL LDMK-SUB GREATER THAN LDMK-TBL-CTR
+00149          PERFORM 9000-FINALIZATION
+00150      END-IF.
+00151      CLOSE LNDMRK-PROP-FILE HOMEOWNER-MAST PRINT-FILE.
+00152      STOP RUN.
+00153      SKIP1
+00154  1000-INITIALIZATION.
+00155      ACCEPT CONTROL-CARD.
+00156      IF CONTROL-YEAR-N NOT NUMERIC OR CONTROL-YEAR-N <= 1993
+00156A        OR CONTROL-YEAR-C NOT EQUAL TO 'YEAR'
+00157          DISPLAY 'SELECTION YEAR INVALID ON PARM CARD'
+00158          DISPLAY 'PARM CARD = ' CONTROL-CARD
+00159          MOVE 16 TO RETURN-CODE
+00160      END-IF.
+00161      OPEN INPUT LNDMRK-PROP-FILE HOMEOWNER-MAST
+00162          OUTPUT PRINT-FILE.
+00163      IF RETURN-CODE NOT EQUAL 16
+00164          ACCEPT ACPT-DATE FROM DATE
+00165          MOVE ACPT-MO TO DSP-MO
+00166          MOVE ACPT-DA TO DSP-DA
+00167          MOVE ACPT-YR TO DSP-YR
+00168          MOVE DSP-DATE TO HD-DATE
+00169          PERFORM 1100-HEADING THRU 1100-EXIT
+00170          PERFORM 1200-LOAD-LDMK-TABLE THRU 1200-EXIT
+00171          PERFORM 1300-READ-HOMS-FILE THRU 1300-EXIT
+00172      END-IF.
+00173      SKIP1
+00174  1100-HEADING.
+00175      ADD +1 TO PAGE-CNT.
+00176      MOVE PAGE-CNT TO HD-PAGE.
+00177      WRITE PRINT-REC FROM HEAD-A AFTER PAGE.
+00178      WRITE PRINT-REC FROM HEAD-B AFTER ADVANCING 2.
+00179      WRITE PRINT-REC FROM HEAD-C AFTER ADVANCING 2.
+00180      MOVE +5 TO LINE-CNT.
+00181  1100-EXIT. EXIT.
+00182      SKIP1
+00183  1200-LOAD-LDMK-TABLE.
+00184      READ LNDMRK-PROP-FILE AT END
+00185          MOVE 'Y' TO LDMK-EOF-SW.
+00184A     PERFORM 1210-LOAD-ONE-LDMK THRU 1210-EXIT
+00184B         UNTIL END-OF-LDMK-FILE.
+00185A 1200-EXIT. EXIT.
+00185B     SKIP1
+00186  1210-LOAD-ONE-LDMK.
+00187      IF LDMK-YEAR EQUAL CONTROL-YEAR-N
+00188          ADD +1 TO LDMK-RECS-READ
+00189          IF LDMK-TBL-CTR LESS THAN +500
+00190              ADD +1 TO LDMK-TBL-CTR
+00191              MOVE LDMK-PROP TO LT-PROP (LDMK-TBL-CTR)
+00192          ELSE
+00193              MOVE 'Y' TO LDMK-TBL-FULL-SW
+00193A        END-IF
+00194      END-IF.
+00195      READ LNDMRK-PROP-FILE AT END
+00196          MOVE 'Y' TO LDMK-EOF-SW.
+00195A 1210-EXIT. EXIT.
+00196A     SKIP1
+00197  1300-READ-HOMS-FILE.
+00198      READ HOMEOWNER-MAST AT END
+00199          MOVE 'Y' TO HOMS-EOF-SW.
+00200      IF NOT END-OF-HOMS-FILE
+00201          ADD +1 TO HOMS-RECS-READ.
+00199A 1300-EXIT. EXIT.
+00200A     SKIP1
+00201  2000-PROCESS-HOMS.
+00202      SET LDMK-INDEX TO 1.
+00203      SEARCH LDMK-TRACK-ENTRY
+00204          AT END
+00205              CONTINUE
+00206          WHEN LT-PROP (LDMK-INDEX) EQUAL HO-PROP2
+00207              MOVE 'Y' TO LT-FOUND-SW (LDMK-INDEX)
+00208              IF HO-NPHE-STATUS-2 EQUAL 'LN'
+00209                  MOVE 'Y' TO LT-LN-APPLIED-SW (LDMK-INDEX)
+00210              END-IF
+00211      END-SEARCH.
+00212      PERFORM 1300-READ-HOMS-FILE THRU 1300-EXIT.
+00212A 2000-EXIT. EXIT.
+00213      SKIP1
+00214  7000-PRINT-RESULTS.
+00215      IF LINE-CNT GREATER THAN +57
+00216          PERFORM 1100-HEADING THRU 1100-EXIT
+00214A     END-IF.
+00214B     MOVE LT-PROP (LDMK-SUB) TO D-PROP.
+00216A     INSPECT D-PROP REPLACING ALL ',' BY '-'.
+00217      EVALUATE TRUE
+00218          WHEN NOT LT-FOUND (LDMK-SUB)
+00219              MOVE D-MSG-DROPPED TO D-MSG
+00220              ADD +1 TO TOT-DROPPED-CNT
+00221          WHEN LT-LN-APPLIED (LDMK-SUB)
+00222              MOVE D-MSG-RENEWED TO D-MSG
+00223              ADD +1 TO TOT-RENEWED-CNT
+00224          WHEN OTHER
+00225              MOVE D-MSG-OVERRIDE TO D-MSG
+00225A             ADD +1 TO TOT-OVERRIDE-CNT
+00226      END-EVALUATE.
+00227      WRITE PRINT-REC FROM DETAIL-LINE AFTER ADVANCING 1.
+00228      ADD +1 TO LINE-CNT.
+00228A 7000-EXIT. EXIT.
+00229      SKIP1
+00230  9000-FINALIZATION.
+00231      IF LINE-CNT GREATER THAN +50
+00232          PERFORM 1100-HEADING THRU 1100-EXIT.
+00233      MOVE LDMK-RECS-READ   TO TOT-READ.
+00234      MOVE TOT-RENEWED-CNT  TO TOT-RENEWED.
+00235      MOVE TOT-OVERRIDE-CNT TO TOT-OVERRIDE.
+00236      MOVE TOT-DROPPED-CNT  TO TOT-DROPPED.
+00237      WRITE PRINT-REC FROM TOTAL-LINE-1 AFTER ADVANCING 3.
+00238      WRITE PRINT-REC FROM TOTAL-LINE-2 AFTER ADVANCING 1.
+00239      WRITE PRINT-REC FROM TOTAL-LINE-3 AFTER ADVANCING 1.
+00240      WRITE PRINT-REC FROM TOTAL-LINE-4 AFTER ADVANCING 1.
+00241      DISPLAY TOTAL-LINE-1.
+00242      DISPLAY TOTAL-LINE-2.
+00243      DISPLAY TOTAL-LINE-3.
+00244      DISPLAY TOTAL-LINE-4.
