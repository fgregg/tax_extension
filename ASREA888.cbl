@@ -0,0 +1,221 @@
+00001  IDENTIFICATION DIVISION.
+00002  PROGRAM-ID. ASREA888.
+00003  AUTHOR. T. BROWN.
+00004  DATE-WRITTEN. AUGUST 9, 2026.
+00005  DATE-COMPILED.
+00006 *REMARKS. THE PURPOSE OF THIS PROGRAM IS TO EDIT THE NPHE
+00007 *         PRORATION FILE (ASNPHEPRR1) FOR UNREASONABLE PRIOR-
+00008 *         AND CURRENT-YEAR PRORATION PERCENTAGES BEFORE ASHMA839
+00009 *         KEYS AGAINST IT.  THE PRORATION PERCENTAGE FOR A
+00010 *         SPLIT PARCEL IS THE PARCEL'S SHARE OF ITS TOTAL --
+00011 *         NP-CURRENT-AV OVER NP-TOT-CURR-AV, AND NP-PRIOR-AV
+00012 *         OVER NP-TOT-PRI-AV -- AND SHOULD NEVER BE ZERO OR
+00013 *         GREATER THAN 100%.  A RECORD WHOSE PRIOR AND CURRENT
+00014 *         PERCENTAGES DIFFER BY MORE THAN THE TOLERANCE BELOW
+00015 *         IS ALSO FLAGGED, SINCE A LARGE SWING USUALLY MEANS
+00016 *         THE PRORATION RECORD WAS KEYED AGAINST THE WRONG
+00017 *         PARCEL.
+00018      SKIP2
+00019  ENVIRONMENT DIVISION.
+00020  CONFIGURATION SECTION.
+00021  SOURCE-COMPUTER. IBM-370.
+00022  OBJECT-COMPUTER. IBM-370.
+00023      SKIP1
+00024  INPUT-OUTPUT SECTION.
+00025  FILE-CONTROL.
+00026      SELECT NPHE-PRORATION-FILE ASSIGN TO DA-NPHEPRO
+00027        ORGANIZATION IS INDEXED
+00028        ACCESS IS SEQUENTIAL
+00029        RECORD KEY IS NP-KEY
+00030        FILE STATUS IS NP-STATUS NP-STATUS-2.
+00031      SELECT PRINT-FILE ASSIGN TO UT-S-PRINT.
+00032      SKIP2
+00033  DATA DIVISION.
+00034  FILE SECTION.
+00035      SKIP1
+00036  FD  NPHE-PRORATION-FILE
+00037      RECORD CONTAINS 65 CHARACTERS
+00038      LABEL  RECORDS ARE STANDARD
+00039      DATA RECORD IS NP-RECORD.
+00040  COPY ASNPHEPRR1.
+00041      SKIP2
+00042  FD  PRINT-FILE
+00043      BLOCK  CONTAINS 0 RECORDS
+00044      RECORD CONTAINS 133 CHARACTERS
+00045      RECORDING MODE IS F
+00046      LABEL  RECORDS ARE STANDARD.
+00047      SKIP1
+00048  01  PRINT-REC               PIC X(133).
+00049      SKIP2
+00050  WORKING-STORAGE SECTION.
+00051      SKIP1
+00052  01  NP-STATUS           PIC 99.
+00053      88  NPHE-PRORATE-FND          VALUE 00.
+00054      88  NP-NOTFND                 VALUE 23.
+00055  01  NP-STATUS-2 BINARY.
+00056      05  NP-RETURN       PIC 99  VALUE 0.
+00057      05  NP-FUNCTION     PIC 9   VALUE 0.
+00058      05  NP-FEEDBACK     PIC 999 VALUE 0.
+00059      SKIP1
+00060  77  TOLERANCE-PCT     COMP-3  PIC S9(3)  VALUE +20.
+00061      SKIP1
+00062  77  PAGE-CNT          COMP-3  PIC S9(5)  VALUE +0.
+00063  77  LINE-CNT          COMP-3  PIC S9(3)  VALUE +58.
+00064  77  RECS-READ-CNT     COMP-3  PIC S9(7)  VALUE +0.
+00065  77  RECS-EXCP-CNT     COMP-3  PIC S9(7)  VALUE +0.
+00066  77  EOF-SW                    PIC X      VALUE 'N'.
+00067      88  END-OF-NP-FILE                   VALUE 'Y'.
+00068      SKIP1
+00069  77  WS-PRIOR-PCT      COMP-3  PIC S9(3)  VALUE +0.
+00070  77  WS-CURR-PCT       COMP-3  PIC S9(3)  VALUE +0.
+00071  77  WS-PCT-DIFF       COMP-3  PIC S9(3)  VALUE +0.
+00072      SKIP1
+00073  01  WS-REASON           PIC X(33).
+00074      SKIP1
+00075  01  ACPT-DATE                  PIC 9(6).
+00076  01  ACPT-DATE-X REDEFINES ACPT-DATE.
+00077      05  ACPT-YR                PIC 99.
+00078      05  ACPT-MO                PIC 99.
+00079      05  ACPT-DA                PIC 99.
+00080  01  DSP-DATE.
+00081      05  DSP-MO                 PIC 99.
+00082      05  FILLER                 PIC X      VALUE '/'.
+00083      05  DSP-DA                 PIC 99.
+00084      05  FILLER                 PIC X      VALUE '/'.
+00085      05  DSP-YR                 PIC 99.
+00086      SKIP1
+00087  01  HEAD-A.
+00088      05  FILLER          PIC X(3)   VALUE SPACES.
+00089      05  HD-DATE         PIC X(8).
+00090      05  FILLER          PIC X(44)  VALUE SPACES.
+00091      05  FILLER       PIC X(22) VALUE 'OFFICE OF THE ASSESSOR'.
+00092      05  FILLER          PIC X(44)  VALUE SPACES.
+00093      05  FILLER          PIC X(5)   VALUE 'PAGE '.
+00094      05  HD-PAGE         PIC ZZ,ZZ9.
+00095      SKIP1
+00096  01  HEAD-B.
+00097      05  FILLER          PIC X(3)   VALUE SPACES.
+00098      05  FILLER          PIC X(8)   VALUE 'ASREA888'.
+00099      05  FILLER          PIC X(24)  VALUE SPACES.
+00100      05  FILLER          PIC X(55)  VALUE
+00101          'NPHE PRORATION PERCENTAGE REASONABLENESS EDIT'.
+00102      SKIP1
+00103  01  HEAD-C.
+00104      05  FILLER          PIC X(3)   VALUE SPACES.
+00105      05  FILLER          PIC X(16)  VALUE 'PARCEL KEY'.
+00106      05  FILLER          PIC X(9)   VALUE 'PRIOR %'.
+00107      05  FILLER          PIC X(9)   VALUE 'CURR %'.
+00108      05  FILLER          PIC X(30)  VALUE 'REASON'.
+00109      SKIP1
+00110  01  DETAIL-LINE.
+00111      05  FILLER          PIC X(4)   VALUE SPACES.
+00112      05  D-KEYPCL        PIC 9(14).
+00113      05  FILLER          PIC X(2)   VALUE SPACES.
+00114      05  D-PRIOR-PCT     PIC ZZ9.
+00115      05  FILLER          PIC X(6)   VALUE SPACES.
+00116      05  D-CURR-PCT      PIC ZZ9.
+00117      05  FILLER          PIC X(5)   VALUE SPACES.
+00118      05  D-REASON        PIC X(33).
+00119      SKIP1
+00120  01  TOTAL-LINE-1.
+00121      05  FILLER          PIC X(3)   VALUE SPACES.
+00122      05  FILLER          PIC X(30)  VALUE
+00123          'TOTAL PRORATION RECORDS READ'.
+00124      05  TOT-READ        PIC Z,ZZZ,ZZ9.
+00125      SKIP1
+00126  01  TOTAL-LINE-2.
+00127      05  FILLER          PIC X(3)   VALUE SPACES.
+00128      05  FILLER          PIC X(30)  VALUE
+00129          'TOTAL RECORDS EXCEPTED'.
+00130      05  TOT-EXCP         PIC Z,ZZZ,ZZ9.
+00131      EJECT
+00132  PROCEDURE DIVISION.
+00133      SKIP1
+00134  A010-HOUSEKEEPING.
+00135      OPEN INPUT NPHE-PRORATION-FILE OUTPUT PRINT-FILE.
+00136      ACCEPT ACPT-DATE FROM DATE.
+00137      MOVE ACPT-MO TO DSP-MO.
+00138      MOVE ACPT-DA TO DSP-DA.
+00139      MOVE ACPT-YR TO DSP-YR.
+00140      MOVE DSP-DATE TO HD-DATE.
+00141      PERFORM B100-HEADING THRU B100-EXIT.
+00142      PERFORM A030-READ-NP-FILE THRU A030-EXIT.
+00143      PERFORM A020-MAINLINE THRU A020-EXIT
+00144          UNTIL END-OF-NP-FILE.
+00145      IF LINE-CNT GREATER THAN +55
+00146          PERFORM B100-HEADING THRU B100-EXIT.
+00146A     MOVE RECS-READ-CNT TO TOT-READ.
+00147      MOVE RECS-EXCP-CNT TO TOT-EXCP.
+00148      WRITE PRINT-REC FROM TOTAL-LINE-1 AFTER ADVANCING 3.
+00149      WRITE PRINT-REC FROM TOTAL-LINE-2 AFTER ADVANCING 1.
+00150      DISPLAY TOTAL-LINE-1.
+00151      DISPLAY TOTAL-LINE-2.
+00152      CLOSE NPHE-PRORATION-FILE PRINT-FILE.
+00153      STOP RUN.
+00154      SKIP1
+00155  A020-MAINLINE.
+00156      MOVE SPACES TO WS-REASON.
+00157      MOVE ZERO TO WS-PRIOR-PCT WS-CURR-PCT.
+00157A     IF NP-TOT-PRI-AV GREATER THAN ZERO
+00158          COMPUTE WS-PRIOR-PCT ROUNDED =
+00159              (NP-PRIOR-AV * 100) / NP-TOT-PRI-AV
+00160      END-IF.
+00161      IF NP-TOT-CURR-AV GREATER THAN ZERO
+00162          COMPUTE WS-CURR-PCT ROUNDED =
+00163              (NP-CURRENT-AV * 100) / NP-TOT-CURR-AV
+00164      END-IF.
+00165      EVALUATE TRUE
+00166          WHEN NP-TOT-PRI-AV EQUAL ZERO
+00167           OR  NP-TOT-CURR-AV EQUAL ZERO
+00168              MOVE 'TOTAL ASSESSED VALUE IS ZERO' TO WS-REASON
+00169          WHEN WS-PRIOR-PCT GREATER THAN 100
+00170              MOVE 'PRIOR PERCENTAGE OVER 100%' TO WS-REASON
+00171          WHEN WS-CURR-PCT GREATER THAN 100
+00172              MOVE 'CURRENT PERCENTAGE OVER 100%' TO WS-REASON
+00173          WHEN WS-PRIOR-PCT EQUAL ZERO AND
+00174               NP-PRIOR-AV GREATER THAN ZERO
+00175              MOVE 'PRIOR PERCENTAGE ROUNDS TO ZERO' TO WS-REASON
+00176          WHEN WS-CURR-PCT EQUAL ZERO AND
+00177               NP-CURRENT-AV GREATER THAN ZERO
+00178              MOVE 'CURRENT PCT ROUNDS TO ZERO' TO WS-REASON
+00179          WHEN OTHER
+00180              COMPUTE WS-PCT-DIFF =
+00181                  WS-CURR-PCT - WS-PRIOR-PCT
+00182              IF WS-PCT-DIFF LESS THAN ZERO
+00183                  COMPUTE WS-PCT-DIFF = ZERO - WS-PCT-DIFF
+00184              END-IF
+00185              IF WS-PCT-DIFF GREATER THAN TOLERANCE-PCT
+00186                 MOVE 'PRIOR/CURRENT PCT SWING TOO LARGE'
+00186A                    TO WS-REASON
+00187              END-IF
+00188      END-EVALUATE.
+00189      IF WS-REASON NOT EQUAL SPACES
+00190          IF LINE-CNT GREATER THAN +57
+00191              PERFORM B100-HEADING THRU B100-EXIT
+00190A        END-IF
+00190B        MOVE NP-KEYPCL  TO D-KEYPCL
+00191A        MOVE WS-PRIOR-PCT TO D-PRIOR-PCT
+00192          MOVE WS-CURR-PCT TO D-CURR-PCT
+00193          MOVE WS-REASON   TO D-REASON
+00194          WRITE PRINT-REC FROM DETAIL-LINE AFTER ADVANCING 1
+00195          ADD +1 TO LINE-CNT
+00196          ADD +1 TO RECS-EXCP-CNT
+00197      END-IF.
+00198      PERFORM A030-READ-NP-FILE THRU A030-EXIT.
+00198A A020-EXIT. EXIT.
+00199      SKIP1
+00200  A030-READ-NP-FILE.
+00201      READ NPHE-PRORATION-FILE AT END
+00202          MOVE 'Y' TO EOF-SW.
+00203      IF NOT END-OF-NP-FILE
+00204          ADD +1 TO RECS-READ-CNT.
+00203A A030-EXIT. EXIT.
+00204A     SKIP1
+00205  B100-HEADING.
+00206      ADD +1 TO PAGE-CNT.
+00207      MOVE PAGE-CNT TO HD-PAGE.
+00208      WRITE PRINT-REC FROM HEAD-A AFTER PAGE.
+00209      WRITE PRINT-REC FROM HEAD-B AFTER ADVANCING 2.
+00210      WRITE PRINT-REC FROM HEAD-C AFTER ADVANCING 2.
+00211      MOVE +5 TO LINE-CNT.
+00212  B100-EXIT. EXIT.
