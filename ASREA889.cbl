@@ -0,0 +1,202 @@
+00001  IDENTIFICATION DIVISION.
+00002  PROGRAM-ID. ASREA889.
+00003  AUTHOR. T. BROWN.
+00004  DATE-WRITTEN. AUGUST 9, 2026.
+00005  DATE-COMPILED.
+00006 *REMARKS. THE PURPOSE OF THIS PROGRAM IS TO EDIT THE AGENCY
+00007 *         EQUALIZED VALUATION FILE (AGYEQVALR3) FOR AGENCIES
+00008 *         THAT CROSS COUNTY LINES.  FOR EACH SUCH AGENCY THE
+00009 *         COOK COUNTY SHARE OF THE AGENCY'S TOTAL EQUALIZED
+00010 *         VALUATION IS RECOMPUTED FROM THE PER-COUNTY AMOUNTS
+00011 *         ON THE RECORD AND COMPARED TO THE PERCENT-OF-BURDEN
+00012 *         FIELD ALREADY CARRIED FOR THE AGENCY.  A VARIANCE
+00013 *         BEYOND TOLERANCE USUALLY MEANS THE AGENCY'S BURDEN
+00014 *         PERCENTAGE WAS NOT UPDATED WHEN ITS CROSS-COUNTY
+00015 *         VALUATIONS CHANGED.
+00016      SKIP2
+00017  ENVIRONMENT DIVISION.
+00018  CONFIGURATION SECTION.
+00019  SOURCE-COMPUTER. IBM-370.
+00020  OBJECT-COMPUTER. IBM-370.
+00021      SKIP1
+00022  INPUT-OUTPUT SECTION.
+00023  FILE-CONTROL.
+00024      SELECT AGENCY-EQVAL-FILE ASSIGN TO UT-S-AGCYEQV.
+00025      SELECT PRINT-FILE        ASSIGN TO UT-S-PRINT.
+00025A     SKIP2
+00025B DATA DIVISION.
+00025C FILE SECTION.
+00025D     SKIP1
+00025E FD  AGENCY-EQVAL-FILE
+00025F     BLOCK  CONTAINS 0 RECORDS
+00025G     RECORD CONTAINS 256 CHARACTERS
+00025H     RECORDING MODE IS F
+00025I     LABEL  RECORDS ARE STANDARD
+00025J     DATA RECORD IS AGCY-EQV-REC.
+00025K 01  AGCY-EQV-REC.
+00025L COPY AGYEQVALR3.
+00025M     SKIP2
+00025N FD  PRINT-FILE
+00025O     BLOCK  CONTAINS 0 RECORDS
+00025P     RECORD CONTAINS 133 CHARACTERS
+00025Q     RECORDING MODE IS F
+00025R     LABEL  RECORDS ARE STANDARD.
+00025S     SKIP1
+00025T 01  PRINT-REC               PIC X(133).
+00025U     SKIP2
+00026  WORKING-STORAGE SECTION.
+00027      SKIP1
+00028  77  TOLERANCE-PCT     PIC 999V99  PACKED-DECIMAL  VALUE 5.00.
+00029      SKIP1
+00030  77  PAGE-CNT          COMP-3  PIC S9(5)  VALUE +0.
+00031  77  LINE-CNT          COMP-3  PIC S9(3)  VALUE +58.
+00032  77  RECS-READ-CNT     COMP-3  PIC S9(7)  VALUE +0.
+00033  77  RECS-XCNTY-CNT    COMP-3  PIC S9(7)  VALUE +0.
+00034  77  RECS-EXCP-CNT     COMP-3  PIC S9(7)  VALUE +0.
+00035  77  EOF-SW                    PIC X      VALUE 'N'.
+00036      88  END-OF-AGCY-FILE                 VALUE 'Y'.
+00037      SKIP1
+00038  77  WS-OTHER-EQV   PIC S9(11)   PACKED-DECIMAL  VALUE +0.
+00039  77  WS-TOTAL-EQV   PIC S9(11)   PACKED-DECIMAL  VALUE +0.
+00040  77  WS-ACTUAL-PCT  PIC S999V99  PACKED-DECIMAL  VALUE +0.
+00041  77  WS-VARIANCE    PIC S999V99  PACKED-DECIMAL  VALUE +0.
+00042      SKIP1
+00043  01  ACPT-DATE                  PIC 9(6).
+00044  01  ACPT-DATE-X REDEFINES ACPT-DATE.
+00045      05  ACPT-YR                PIC 99.
+00046      05  ACPT-MO                PIC 99.
+00047      05  ACPT-DA                PIC 99.
+00048  01  DSP-DATE.
+00049      05  DSP-MO                 PIC 99.
+00050      05  FILLER                 PIC X      VALUE '/'.
+00051      05  DSP-DA                 PIC 99.
+00052      05  FILLER                 PIC X      VALUE '/'.
+00053      05  DSP-YR                 PIC 99.
+00054      SKIP1
+00055  01  HEAD-A.
+00056      05  FILLER          PIC X(3)   VALUE SPACES.
+00057      05  HD-DATE         PIC X(8).
+00058      05  FILLER          PIC X(44)  VALUE SPACES.
+00059      05  FILLER       PIC X(22) VALUE 'OFFICE OF THE ASSESSOR'.
+00060      05  FILLER          PIC X(44)  VALUE SPACES.
+00061      05  FILLER          PIC X(5)   VALUE 'PAGE '.
+00062      05  HD-PAGE         PIC ZZ,ZZ9.
+00063      SKIP1
+00064  01  HEAD-B.
+00065      05  FILLER          PIC X(3)   VALUE SPACES.
+00066      05  FILLER          PIC X(8)   VALUE 'ASREA889'.
+00067      05  FILLER          PIC X(23)  VALUE SPACES.
+00068      05  FILLER          PIC X(56)  VALUE
+00069          'CROSS-COUNTY EQUALIZED VALUATION VARIANCE REPORT'.
+00070      SKIP1
+00071  01  HEAD-C.
+00072      05  FILLER          PIC X(3)   VALUE SPACES.
+00073      05  FILLER          PIC X(12)  VALUE 'AGENCY NO'.
+00074      05  FILLER          PIC X(13)  VALUE 'STATED %'.
+00075      05  FILLER          PIC X(13)  VALUE 'ACTUAL %'.
+00076      05  FILLER          PIC X(13)  VALUE 'VARIANCE'.
+00077      SKIP1
+00078  01  DETAIL-LINE.
+00079      05  FILLER          PIC X(4)   VALUE SPACES.
+00080      05  D-AGCYNO        PIC 9(9).
+00081      05  FILLER          PIC X(4)   VALUE SPACES.
+00082      05  D-STATED-PCT    PIC ZZ9.99.
+00083      05  FILLER          PIC X(3)   VALUE SPACES.
+00084      05  D-ACTUAL-PCT    PIC ZZ9.99.
+00085      05  FILLER          PIC X(3)   VALUE SPACES.
+00086      05  D-VARIANCE      PIC ZZ9.99.
+00087      SKIP1
+00088  01  TOTAL-LINE-1.
+00089      05  FILLER          PIC X(3)   VALUE SPACES.
+00090      05  FILLER          PIC X(30)  VALUE
+00091          'TOTAL AGENCY RECORDS READ'.
+00092      05  TOT-READ        PIC Z,ZZZ,ZZ9.
+00093      SKIP1
+00094  01  TOTAL-LINE-2.
+00095      05  FILLER          PIC X(3)   VALUE SPACES.
+00096      05  FILLER          PIC X(30)  VALUE
+00097          'TOTAL CROSS-COUNTY AGENCIES'.
+00098      05  TOT-XCNTY       PIC Z,ZZZ,ZZ9.
+00099      SKIP1
+00100  01  TOTAL-LINE-3.
+00101      05  FILLER          PIC X(3)   VALUE SPACES.
+00102      05  FILLER          PIC X(30)  VALUE
+00103          'TOTAL RECORDS EXCEPTED'.
+00104      05  TOT-EXCP        PIC Z,ZZZ,ZZ9.
+00105      EJECT
+00106  PROCEDURE DIVISION.
+00107      SKIP1
+00108  A010-HOUSEKEEPING.
+00109      OPEN INPUT AGENCY-EQVAL-FILE OUTPUT PRINT-FILE.
+00110      ACCEPT ACPT-DATE FROM DATE.
+00111      MOVE ACPT-MO TO DSP-MO.
+00112      MOVE ACPT-DA TO DSP-DA.
+00113      MOVE ACPT-YR TO DSP-YR.
+00114      MOVE DSP-DATE TO HD-DATE.
+00115      PERFORM B100-HEADING THRU B100-EXIT.
+00116      PERFORM A030-READ-AGCY-FILE THRU A030-EXIT.
+00117      PERFORM A020-MAINLINE THRU A020-EXIT
+00118          UNTIL END-OF-AGCY-FILE.
+00119      IF LINE-CNT GREATER THAN +55
+00120          PERFORM B100-HEADING THRU B100-EXIT.
+00119A     MOVE RECS-READ-CNT  TO TOT-READ.
+00120A     MOVE RECS-XCNTY-CNT TO TOT-XCNTY.
+00121      MOVE RECS-EXCP-CNT  TO TOT-EXCP.
+00122      WRITE PRINT-REC FROM TOTAL-LINE-1 AFTER ADVANCING 3.
+00123      WRITE PRINT-REC FROM TOTAL-LINE-2 AFTER ADVANCING 1.
+00124      WRITE PRINT-REC FROM TOTAL-LINE-3 AFTER ADVANCING 1.
+00125      DISPLAY TOTAL-LINE-1.
+00126      DISPLAY TOTAL-LINE-2.
+00127      DISPLAY TOTAL-LINE-3.
+00128      CLOSE AGENCY-EQVAL-FILE PRINT-FILE.
+00129      STOP RUN.
+00130      SKIP1
+00131  A020-MAINLINE.
+00132      COMPUTE WS-OTHER-EQV =
+00133          AEV-DPG-EQV + AEV-LAK-EQV + AEV-KNK-EQV + AEV-KND-EQV
+00134        + AEV-LSL-EQV + AEV-MCH-EQV + AEV-GRN-EQV + AEV-DKB-EQV
+00135        + AEV-LVN-EQV + AEV-KNE-EQV + AEV-WIL-EQV.
+00136      IF WS-OTHER-EQV GREATER THAN ZERO
+00137          ADD +1 TO RECS-XCNTY-CNT
+00138          COMPUTE WS-TOTAL-EQV = AEV-CC-RE + WS-OTHER-EQV
+00139          IF WS-TOTAL-EQV GREATER THAN ZERO
+00140              COMPUTE WS-ACTUAL-PCT ROUNDED =
+00141                  (AEV-CC-RE * 100) / WS-TOTAL-EQV
+00142              COMPUTE WS-VARIANCE =
+00143                  WS-ACTUAL-PCT - AEV-PCT-BURDEN
+00143A             IF WS-VARIANCE LESS THAN ZERO
+00144                  COMPUTE WS-VARIANCE = ZERO - WS-VARIANCE
+00145              END-IF
+00146              IF WS-VARIANCE GREATER THAN TOLERANCE-PCT
+00147                  IF LINE-CNT GREATER THAN +57
+00148                      PERFORM B100-HEADING THRU B100-EXIT
+00147A                 END-IF
+00147B                 MOVE AEV-AGCYNO    TO D-AGCYNO
+00148A                 MOVE AEV-PCT-BURDEN TO D-STATED-PCT
+00149                  MOVE WS-ACTUAL-PCT  TO D-ACTUAL-PCT
+00150                  MOVE WS-VARIANCE    TO D-VARIANCE
+00151                  WRITE PRINT-REC FROM DETAIL-LINE
+00152                      AFTER ADVANCING 1
+00153                  ADD +1 TO LINE-CNT
+00154                  ADD +1 TO RECS-EXCP-CNT
+00155              END-IF
+00156          END-IF
+00157      END-IF.
+00158      PERFORM A030-READ-AGCY-FILE THRU A030-EXIT.
+00158A A020-EXIT. EXIT.
+00159      SKIP1
+00160  A030-READ-AGCY-FILE.
+00161      READ AGENCY-EQVAL-FILE AT END
+00162          MOVE 'Y' TO EOF-SW.
+00163      IF NOT END-OF-AGCY-FILE
+00164          ADD +1 TO RECS-READ-CNT.
+00163A A030-EXIT. EXIT.
+00164A     SKIP1
+00165  B100-HEADING.
+00166      ADD +1 TO PAGE-CNT.
+00167      MOVE PAGE-CNT TO HD-PAGE.
+00168      WRITE PRINT-REC FROM HEAD-A AFTER PAGE.
+00169      WRITE PRINT-REC FROM HEAD-B AFTER ADVANCING 2.
+00170      WRITE PRINT-REC FROM HEAD-C AFTER ADVANCING 2.
+00171      MOVE +5 TO LINE-CNT.
+00172  B100-EXIT. EXIT.
