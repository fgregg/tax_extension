@@ -0,0 +1,261 @@
+000001 IDENTIFICATION DIVISION.
+000002 PROGRAM-ID. ASREA890.
+000003 AUTHOR. T. BROWN.
+000004 DATE-WRITTEN. AUGUST 9, 2026.
+000005 DATE-COMPILED.
+000006*REMARKS. THE PURPOSE OF THIS PROGRAM IS TO AGE THE CERTIFICATE
+000007*         OF ERROR WORK FILE (ASCOEWRKR1).  FOR EACH ACTION
+000008*         CARRIED UNDER A CERTIFICATE THE CURRENT STATUS IS
+000009*         CLASSIFIED AND THE NUMBER OF DAYS SINCE THE DATE OF
+000010*         THAT STATUS IS COMPUTED.  ACTIONS THAT HAVE REMAINED
+000011*         IN A NON-FINAL STATUS LONGER THAN THE NORMAL TURN-
+000012*         AROUND TIME FOR THAT STATUS ARE PRINTED AS AGING
+000013*         EXCEPTIONS SO THEY CAN BE FOLLOWED UP.
+000014     SKIP2
+000015 ENVIRONMENT DIVISION.
+000016 CONFIGURATION SECTION.
+000017 SOURCE-COMPUTER. IBM-370.
+000018 OBJECT-COMPUTER. IBM-370.
+000019     SKIP1
+000020 INPUT-OUTPUT SECTION.
+000021 FILE-CONTROL.
+000022     SELECT COFE-WORK-FILE    ASSIGN TO UT-S-COFEWRK.
+000023     SELECT PRINT-FILE        ASSIGN TO UT-S-PRINT.
+000024     SKIP2
+000025 DATA DIVISION.
+000026 FILE SECTION.
+000027     SKIP1
+000028 FD  COFE-WORK-FILE
+000029     BLOCK  CONTAINS 0 CHARACTERS
+000030     RECORD CONTAINS 80 TO 26580 CHARACTERS
+000031     RECORDING MODE IS S
+000032     LABEL  RECORDS ARE STANDARD
+000033     DATA RECORD IS COFE-WORK-REC.
+000034 01  COFE-WORK-REC.
+000035 COPY ASCOEWRKR1.
+000036     SKIP2
+000037 FD  PRINT-FILE
+000038     BLOCK  CONTAINS 0 RECORDS
+000039     RECORD CONTAINS 133 CHARACTERS
+000040     RECORDING MODE IS F
+000041     LABEL  RECORDS ARE STANDARD.
+000042     SKIP1
+000043 01  PRINT-REC               PIC X(133).
+000044     SKIP2
+000045 WORKING-STORAGE SECTION.
+000046     SKIP1
+000047 77  PAGE-CNT          COMP-3  PIC S9(5)  VALUE +0.
+000048 77  LINE-CNT          COMP-3  PIC S9(3)  VALUE +58.
+000049 77  RECS-READ-CNT     COMP-3  PIC S9(7)  VALUE +0.
+000050 77  RECS-ACTN-CNT     COMP-3  PIC S9(7)  VALUE +0.
+000051 77  RECS-EXCP-CNT     COMP-3  PIC S9(7)  VALUE +0.
+000052 77  EOF-SW                    PIC X      VALUE 'N'.
+000053     88  END-OF-COFE-FILE                 VALUE 'Y'.
+000054     SKIP1
+000055 77  WS-ACTN-SUB       PIC S9(4) COMP      VALUE +0.
+000056 77  WS-THRESHOLD      COMP-3  PIC S9(5)   VALUE +0.
+000057 77  WS-AGE-DAYS       COMP-3  PIC S9(7)   VALUE +0.
+000058 77  WS-TODAY-INTEGER  COMP-3  PIC S9(9)   VALUE +0.
+000059 77  WS-STATUS-INTEGER COMP-3  PIC S9(9)   VALUE +0.
+000060 77  WS-AGE-SW                PIC X       VALUE 'N'.
+000061     88  WS-AGE-COMPUTED               VALUE 'Y'.
+000062     SKIP1
+000063 01  WS-STATUS-DATE           PIC 9(9)    VALUE ZERO.
+000064 01  WS-TODAY-YYYYMMDD        PIC 9(8)    VALUE ZERO.
+000065 01  WS-STATUS-YYYYMMDD       PIC 9(8)    VALUE ZERO.
+000066     SKIP1
+000067 01  WS-STATUS-TEXT           PIC X(26)   VALUE SPACES.
+000068     SKIP1
+000069 01  ACPT-DATE                  PIC 9(6).
+000070 01  ACPT-DATE-X REDEFINES ACPT-DATE.
+000071     05  ACPT-YR                PIC 99.
+000072     05  ACPT-MO                PIC 99.
+000073     05  ACPT-DA                PIC 99.
+000074 01  DSP-DATE.
+000075     05  DSP-MO                 PIC 99.
+000076     05  FILLER                 PIC X      VALUE '/'.
+000077     05  DSP-DA                 PIC 99.
+000078     05  FILLER                 PIC X      VALUE '/'.
+000079     05  DSP-YR                 PIC 99.
+000080     SKIP1
+000081 01  HEAD-A.
+000082     05  FILLER          PIC X(3)   VALUE SPACES.
+000083     05  HD-DATE         PIC X(8).
+000084     05  FILLER          PIC X(44)  VALUE SPACES.
+000085     05  FILLER       PIC X(22) VALUE 'OFFICE OF THE ASSESSOR'.
+000086     05  FILLER          PIC X(44)  VALUE SPACES.
+000087     05  FILLER          PIC X(5)   VALUE 'PAGE '.
+000088     05  HD-PAGE         PIC ZZ,ZZ9.
+000089     SKIP1
+000090 01  HEAD-B.
+000091     05  FILLER          PIC X(3)   VALUE SPACES.
+000092     05  FILLER          PIC X(8)   VALUE 'ASREA890'.
+000093     05  FILLER          PIC X(23)  VALUE SPACES.
+000094     05  FILLER          PIC X(56)  VALUE
+000095         'CERTIFICATE OF ERROR AGING AND STATUS REPORT'.
+000096     SKIP1
+000097 01  HEAD-C.
+000098     05  FILLER          PIC X(3)   VALUE SPACES.
+000099     05  FILLER          PIC X(10)  VALUE 'CERT NO'.
+000100     05  FILLER          PIC X(8)   VALUE 'ACTN NO'.
+000101     05  FILLER          PIC X(28)  VALUE 'STATUS'.
+000102     05  FILLER          PIC X(10)  VALUE 'AGE DAYS'.
+000103     SKIP1
+000104 01  DETAIL-LINE.
+000105     05  FILLER          PIC X(4)   VALUE SPACES.
+000106     05  D-COFENO        PIC 9(7).
+000107     05  FILLER          PIC X(3)   VALUE SPACES.
+000108     05  D-ACTNO         PIC 999.
+000109     05  FILLER          PIC X(4)   VALUE SPACES.
+000110     05  D-STATUS-TEXT   PIC X(26).
+000111     05  FILLER          PIC X(2)   VALUE SPACES.
+000112     05  D-AGE-DAYS      PIC ZZ,ZZ9.
+000113     SKIP1
+000114 01  TOTAL-LINE-1.
+000115     05  FILLER          PIC X(3)   VALUE SPACES.
+000116     05  FILLER          PIC X(30)  VALUE
+000117         'TOTAL CERTIFICATES READ'.
+000118     05  TOT-READ        PIC Z,ZZZ,ZZ9.
+000119     SKIP1
+000120 01  TOTAL-LINE-2.
+000121     05  FILLER          PIC X(3)   VALUE SPACES.
+000122     05  FILLER          PIC X(30)  VALUE
+000123         'TOTAL ACTIONS EXAMINED'.
+000124     05  TOT-ACTN        PIC Z,ZZZ,ZZ9.
+000125     SKIP1
+000126 01  TOTAL-LINE-3.
+000127     05  FILLER          PIC X(3)   VALUE SPACES.
+000128     05  FILLER          PIC X(30)  VALUE
+000129         'TOTAL AGING EXCEPTIONS'.
+000130     05  TOT-EXCP        PIC Z,ZZZ,ZZ9.
+000131     EJECT
+000132 PROCEDURE DIVISION.
+000133     SKIP1
+000134 A010-HOUSEKEEPING.
+000135     OPEN INPUT COFE-WORK-FILE OUTPUT PRINT-FILE.
+000136     ACCEPT ACPT-DATE FROM DATE.
+000137     MOVE ACPT-MO TO DSP-MO.
+000138     MOVE ACPT-DA TO DSP-DA.
+000139     MOVE ACPT-YR TO DSP-YR.
+000140     MOVE DSP-DATE TO HD-DATE.
+000141     IF ACPT-YR LESS THAN 50
+000142         MOVE '20' TO WS-TODAY-YYYYMMDD(1:2)
+000143     ELSE
+000144         MOVE '19' TO WS-TODAY-YYYYMMDD(1:2)
+000145     END-IF.
+000146     MOVE ACPT-DATE TO WS-TODAY-YYYYMMDD(3:6).
+000147     COMPUTE WS-TODAY-INTEGER =
+000148         FUNCTION INTEGER-OF-DATE(WS-TODAY-YYYYMMDD).
+000149     PERFORM B100-HEADING THRU B100-EXIT.
+000150     PERFORM A040-READ-COFE-FILE THRU A040-EXIT.
+000151     PERFORM A020-MAINLINE THRU A020-EXIT
+000152         UNTIL END-OF-COFE-FILE.
+000153     IF LINE-CNT GREATER THAN +55
+000154         PERFORM B100-HEADING THRU B100-EXIT.
+000155     MOVE RECS-READ-CNT TO TOT-READ.
+000156     MOVE RECS-ACTN-CNT TO TOT-ACTN.
+000157     MOVE RECS-EXCP-CNT TO TOT-EXCP.
+000158     WRITE PRINT-REC FROM TOTAL-LINE-1 AFTER ADVANCING 3.
+000159     WRITE PRINT-REC FROM TOTAL-LINE-2 AFTER ADVANCING 1.
+000160     WRITE PRINT-REC FROM TOTAL-LINE-3 AFTER ADVANCING 1.
+000161     DISPLAY TOTAL-LINE-1.
+000162     DISPLAY TOTAL-LINE-2.
+000163     DISPLAY TOTAL-LINE-3.
+000164     CLOSE COFE-WORK-FILE PRINT-FILE.
+000165     STOP RUN.
+000166     SKIP1
+000167 A020-MAINLINE.
+000168     PERFORM A030-AGE-ONE-CERT THRU A030-EXIT
+000169         VARYING WS-ACTN-SUB FROM 1 BY 1
+000170         UNTIL WS-ACTN-SUB GREATER THAN C500-SEGCTR.
+000171     PERFORM A040-READ-COFE-FILE THRU A040-EXIT.
+000172 A020-EXIT. EXIT.
+000173     SKIP1
+000174 A030-AGE-ONE-CERT.
+000175     ADD +1 TO RECS-ACTN-CNT.
+000176     MOVE 'N' TO WS-AGE-SW.
+000177     MOVE ZERO TO WS-STATUS-DATE.
+000178     EVALUATE C500-STAT(WS-ACTN-SUB)
+000179         WHEN 1
+000180             MOVE 'ISSUED'                TO WS-STATUS-TEXT
+000181             MOVE C500-ISSUE-DTE(WS-ACTN-SUB) TO WS-STATUS-DATE
+000182             MOVE +30                     TO WS-THRESHOLD
+000183         WHEN 2
+000184             MOVE 'TO BOARD OF APPEALS'    TO WS-STATUS-TEXT
+000185             MOVE C500-TOBADTE(WS-ACTN-SUB)   TO WS-STATUS-DATE
+000186             MOVE +60                     TO WS-THRESHOLD
+000187         WHEN 3
+000188             MOVE 'FROM BOARD OF APPEALS'  TO WS-STATUS-TEXT
+000189             MOVE C500-FRBADTE(WS-ACTN-SUB)   TO WS-STATUS-DATE
+000190             MOVE +30                     TO WS-THRESHOLD
+000191         WHEN 4
+000192             MOVE 'TO STATES ATTORNEY'     TO WS-STATUS-TEXT
+000193             MOVE C500-TOSADTE(WS-ACTN-SUB)   TO WS-STATUS-DATE
+000194             MOVE +90                     TO WS-THRESHOLD
+000195         WHEN 5
+000196             MOVE 'FROM STATES ATTORNEY'   TO WS-STATUS-TEXT
+000197             MOVE C500-FRSADTE(WS-ACTN-SUB)   TO WS-STATUS-DATE
+000198             MOVE +30                     TO WS-THRESHOLD
+000199         WHEN 6
+000200             MOVE 'TO TREASURER'           TO WS-STATUS-TEXT
+000201             MOVE C500-TOTRSDTE(WS-ACTN-SUB)  TO WS-STATUS-DATE
+000202             MOVE +30                     TO WS-THRESHOLD
+000203         WHEN 7
+000204             MOVE 'ADJUDICATED/CERTIFIED'  TO WS-STATUS-TEXT
+000205             MOVE C500-ADJDTE(WS-ACTN-SUB)    TO WS-STATUS-DATE
+000206             MOVE +60                     TO WS-THRESHOLD
+000207         WHEN 8
+000208             MOVE 'REFUNDED'               TO WS-STATUS-TEXT
+000209             MOVE ZERO                    TO WS-THRESHOLD
+000210         WHEN 9
+000211             MOVE 'VOIDED'                 TO WS-STATUS-TEXT
+000212             MOVE ZERO                    TO WS-THRESHOLD
+000213         WHEN OTHER
+000214             MOVE 'STATUS UNKNOWN'         TO WS-STATUS-TEXT
+000215             MOVE ZERO                    TO WS-THRESHOLD
+000216     END-EVALUATE.
+000217     IF WS-THRESHOLD GREATER THAN ZERO
+000218        AND WS-STATUS-DATE GREATER THAN ZERO
+000219         PERFORM A035-COMPUTE-AGE THRU A035-EXIT
+000220     END-IF.
+000221     IF WS-AGE-COMPUTED
+000222        AND WS-AGE-DAYS GREATER THAN WS-THRESHOLD
+000223         IF LINE-CNT GREATER THAN +57
+000224             PERFORM B100-HEADING THRU B100-EXIT
+000225        END-IF
+000226        MOVE C500-BACERTNO         TO D-COFENO
+000227         MOVE C500-ACTNO(WS-ACTN-SUB)  TO D-ACTNO
+000228         MOVE WS-STATUS-TEXT           TO D-STATUS-TEXT
+000229         MOVE WS-AGE-DAYS              TO D-AGE-DAYS
+000230         WRITE PRINT-REC FROM DETAIL-LINE
+000231             AFTER ADVANCING 1
+000232         ADD +1 TO LINE-CNT
+000233         ADD +1 TO RECS-EXCP-CNT
+000234     END-IF.
+000235 A030-EXIT. EXIT.
+000236     SKIP1
+000237 A035-COMPUTE-AGE.
+000238     MOVE WS-STATUS-DATE(6:4) TO WS-STATUS-YYYYMMDD(1:4).
+000239     MOVE WS-STATUS-DATE(2:2) TO WS-STATUS-YYYYMMDD(5:2).
+000240     MOVE WS-STATUS-DATE(4:2) TO WS-STATUS-YYYYMMDD(7:2).
+000241     COMPUTE WS-STATUS-INTEGER =
+000242         FUNCTION INTEGER-OF-DATE(WS-STATUS-YYYYMMDD).
+000243     COMPUTE WS-AGE-DAYS = WS-TODAY-INTEGER - WS-STATUS-INTEGER.
+000244     MOVE 'Y' TO WS-AGE-SW.
+000245 A035-EXIT. EXIT.
+000246     SKIP1
+000247 A040-READ-COFE-FILE.
+000248     READ COFE-WORK-FILE AT END
+000249         MOVE 'Y' TO EOF-SW.
+000250     IF NOT END-OF-COFE-FILE
+000251         ADD +1 TO RECS-READ-CNT.
+000252 A040-EXIT. EXIT.
+000253     SKIP1
+000254 B100-HEADING.
+000255     ADD +1 TO PAGE-CNT.
+000256     MOVE PAGE-CNT TO HD-PAGE.
+000257     WRITE PRINT-REC FROM HEAD-A AFTER PAGE.
+000258     WRITE PRINT-REC FROM HEAD-B AFTER ADVANCING 2.
+000259     WRITE PRINT-REC FROM HEAD-C AFTER ADVANCING 2.
+000260     MOVE +5 TO LINE-CNT.
+000261 B100-EXIT. EXIT.
