@@ -0,0 +1,310 @@
+000001 IDENTIFICATION DIVISION.
+000002 PROGRAM-ID. ASREA891.
+000003 AUTHOR. T. BROWN.
+000004 DATE-WRITTEN. AUGUST 9, 2026.
+000005 DATE-COMPILED.
+000006*REMARKS. THE PURPOSE OF THIS PROGRAM IS TO RECONCILE THE
+000007*         HOMEOWNER EXEMPTION MASTER AS IT EXISTS ON THE DMS
+000008*         SEQUENTIAL EXTRACT (RDHMSTDMS) WITH THE COPY OF THE
+000009*         SAME MASTER CARRIED ON THE ONLINE VSAM FILE (VSAMHMST).
+000010*         EVERY PROPERTY/RECORD-CODE/BIRTH-DATE KEY ON ONE FILE
+000011*         BUT NOT THE OTHER, AND EVERY MATCHED KEY WHOSE NAME,
+000012*         ADDRESS, TAX CODE, LABEL INDICATOR, YEAR APPLIED OR
+000013*         BATCH NUMBER DISAGREE BETWEEN THE TWO COPIES, IS
+000014*         PRINTED SO THE VSAM FILE CAN BE CORRECTED OR RELOADED.
+000015     SKIP2
+000016 ENVIRONMENT DIVISION.
+000017 CONFIGURATION SECTION.
+000018 SOURCE-COMPUTER. IBM-370.
+000019 OBJECT-COMPUTER. IBM-370.
+000020     SKIP1
+000021 INPUT-OUTPUT SECTION.
+000022 FILE-CONTROL.
+000023     SELECT HOMEOWNER-MAST-DMS  ASSIGN TO UT-S-RDHMSTDMS.
+000024     SELECT HOMEOWNER-MAST-VSAM ASSIGN TO DA-VSAMHMST
+000025       ORGANIZATION IS INDEXED
+000026       ACCESS IS SEQUENTIAL
+000027       RECORD KEY IS V-REC-KEY
+000028       FILE STATUS IS VSAM-STATUS VSAM-STATUS-2.
+000029     SELECT PRINT-FILE          ASSIGN TO UT-S-PRINT.
+000030     SKIP2
+000031 DATA DIVISION.
+000032 FILE SECTION.
+000033     SKIP1
+000034 FD  HOMEOWNER-MAST-DMS
+000035     BLOCK  CONTAINS 0 RECORDS
+000036     RECORD CONTAINS 100 CHARACTERS
+000037     RECORDING MODE IS F
+000038     LABEL  RECORDS ARE STANDARD.
+000039     SKIP1
+000040 01  DMS-REC.
+000041 COPY RDHMSTDMS.
+000042     SKIP2
+000043 FD  HOMEOWNER-MAST-VSAM
+000044     RECORD CONTAINS 100 CHARACTERS
+000045     LABEL RECORDS ARE STANDARD.
+000046     SKIP1
+000047 01  VSAM-REC.
+000048 COPY VSAMHMST.
+000049     SKIP2
+000050 FD  PRINT-FILE
+000051     BLOCK  CONTAINS 0 RECORDS
+000052     RECORD CONTAINS 133 CHARACTERS
+000053     RECORDING MODE IS F
+000054     LABEL  RECORDS ARE STANDARD.
+000055     SKIP1
+000056 01  PRINT-REC               PIC X(133).
+000057     SKIP2
+000058 WORKING-STORAGE SECTION.
+000059     SKIP1
+000060 77  PAGE-CNT          COMP-3  PIC S9(5)   VALUE +0.
+000061 77  LINE-CNT          COMP-3  PIC S9(3)   VALUE +58.
+000062 77  DMS-IN-CNT        COMP-3  PIC S9(7)   VALUE +0.
+000063 77  VSAM-IN-CNT       COMP-3  PIC S9(7)   VALUE +0.
+000064 77  MATCH-CNT         COMP-3  PIC S9(7)   VALUE +0.
+000065 77  MISMATCH-CNT      COMP-3  PIC S9(7)   VALUE +0.
+000066 77  DMS-ONLY-CNT      COMP-3  PIC S9(7)   VALUE +0.
+000067 77  VSAM-ONLY-CNT     COMP-3  PIC S9(7)   VALUE +0.
+000068     SKIP1
+000069 77  VSAM-STATUS               PIC XX     VALUE '00'.
+000070 01  VSAM-STATUS-2 BINARY.
+000071     05  VSAM-RETURN     PIC 9   VALUE 0.
+000072     05  VSAM-FUNCTION   PIC 9   VALUE 0.
+000073     05  VSAM-FEEDBACK   PIC 999 VALUE 0.
+000074     SKIP1
+000075 77  DMS-EOF                   PIC X      VALUE 'N'.
+000076     88  END-OF-DMS-FILE                  VALUE 'Y'.
+000077 77  VSAM-EOF                  PIC X      VALUE 'N'.
+000078     88  END-OF-VSAM-FILE                 VALUE 'Y'.
+000079 77  WS-MSG                    PIC X(28)  VALUE SPACES.
+000080     SKIP1
+000081 01  WS-DMS-KEY.
+000082     05  WS-DMS-PROP     PIC S9(15)  COMP-3.
+000083     05  WS-DMS-RECCD    PIC 9.
+000084     05  WS-DMS-BDATE    PIC 9(6).
+000085 01  WS-VSAM-KEY.
+000086     05  WS-VSAM-PROP    PIC S9(15)  COMP-3.
+000087     05  WS-VSAM-RECCD   PIC 9.
+000088     05  WS-VSAM-BDATE   PIC 9(6).
+000089     SKIP1
+000090 01  SAVE-DMS-KEY.
+000091     05  SV-DMS-PROP     PIC S9(15)  COMP-3  VALUE 0.
+000092     05  SV-DMS-RECCD    PIC 9               VALUE 0.
+000093     05  SV-DMS-BDATE    PIC 9(6)             VALUE 0.
+000094     SKIP1
+000095 01  ACPT-DATE                  PIC 9(6).
+000096 01  ACPT-DATE-X REDEFINES ACPT-DATE.
+000097     05  ACPT-YR                PIC 99.
+000098     05  ACPT-MO                PIC 99.
+000099     05  ACPT-DA                PIC 99.
+000100 01  DSP-DATE.
+000101     05  DSP-MO                 PIC 99.
+000102     05  FILLER                 PIC X      VALUE '/'.
+000103     05  DSP-DA                 PIC 99.
+000104     05  FILLER                 PIC X      VALUE '/'.
+000105     05  DSP-YR                 PIC 99.
+000106     SKIP1
+000107 01  HEAD-A.
+000108     05  FILLER          PIC X(3)   VALUE SPACES.
+000109     05  HD-DATE         PIC X(8).
+000110     05  FILLER          PIC X(44)  VALUE SPACES.
+000111     05  FILLER       PIC X(22) VALUE 'OFFICE OF THE ASSESSOR'.
+000112     05  FILLER          PIC X(44)  VALUE SPACES.
+000113     05  FILLER          PIC X(5)   VALUE 'PAGE '.
+000114     05  HD-PAGE         PIC ZZ,ZZ9.
+000115     SKIP1
+000116 01  HEAD-B.
+000117     05  FILLER          PIC X(3)   VALUE SPACES.
+000118     05  FILLER          PIC X(8)   VALUE 'ASREA891'.
+000119     05  FILLER          PIC X(23)  VALUE SPACES.
+000120     05  FILLER          PIC X(56)  VALUE
+000121         'HOMEOWNER MASTER DMS/VSAM RECONCILIATION REPORT'.
+000122     SKIP1
+000123 01  HEAD-C.
+000124     05  FILLER          PIC X(3)   VALUE SPACES.
+000125     05  FILLER          PIC X(18)  VALUE 'PROPERTY NUMBER'.
+000126     05  FILLER          PIC X(8)   VALUE 'REC CD'.
+000127     05  FILLER          PIC X(12)  VALUE 'BIRTH DATE'.
+000128     05  FILLER          PIC X(30)  VALUE 'REASON'.
+000129     SKIP1
+000130 01  DETAIL-LINE.
+000131     05  FILLER          PIC X(4)   VALUE SPACES.
+000132     05  D-PROP          PIC 99,99,999,999,9999.
+000133     05  FILLER          PIC X(4)   VALUE SPACES.
+000134     05  D-RECCD         PIC 9.
+000135     05  FILLER          PIC X(6)   VALUE SPACES.
+000136     05  D-BDATE         PIC 99/99/99.
+000137     05  FILLER          PIC X(4)   VALUE SPACES.
+000138     05  D-MSG           PIC X(28).
+000139     SKIP1
+000140 01  TOTAL-LINE-1.
+000141     05  FILLER          PIC X(3)   VALUE SPACES.
+000142     05  FILLER          PIC X(30)  VALUE
+000143         'TOTAL DMS RECORDS READ'.
+000144     05  TOT-DMS-IN      PIC Z,ZZZ,ZZ9.
+000145     SKIP1
+000146 01  TOTAL-LINE-2.
+000147     05  FILLER          PIC X(3)   VALUE SPACES.
+000148     05  FILLER          PIC X(30)  VALUE
+000149         'TOTAL VSAM RECORDS READ'.
+000150     05  TOT-VSAM-IN     PIC Z,ZZZ,ZZ9.
+000151     SKIP1
+000152 01  TOTAL-LINE-3.
+000153     05  FILLER          PIC X(3)   VALUE SPACES.
+000154     05  FILLER          PIC X(30)  VALUE
+000155         'TOTAL KEYS MATCHED'.
+000156     05  TOT-MATCH       PIC Z,ZZZ,ZZ9.
+000157     SKIP1
+000158 01  TOTAL-LINE-4.
+000159     05  FILLER          PIC X(3)   VALUE SPACES.
+000160     05  FILLER          PIC X(30)  VALUE
+000161         'TOTAL FIELD MISMATCHES'.
+000162     05  TOT-MISMATCH    PIC Z,ZZZ,ZZ9.
+000163     SKIP1
+000164 01  TOTAL-LINE-5.
+000165     05  FILLER          PIC X(3)   VALUE SPACES.
+000166     05  FILLER          PIC X(30)  VALUE
+000167         'TOTAL IN DMS ONLY'.
+000168     05  TOT-DMS-ONLY    PIC Z,ZZZ,ZZ9.
+000169     SKIP1
+000170 01  TOTAL-LINE-6.
+000171     05  FILLER          PIC X(3)   VALUE SPACES.
+000172     05  FILLER          PIC X(30)  VALUE
+000173         'TOTAL IN VSAM ONLY'.
+000174     05  TOT-VSAM-ONLY   PIC Z,ZZZ,ZZ9.
+000175     EJECT
+000176 PROCEDURE DIVISION.
+000177     SKIP1
+000178 A010-HOUSEKEEPING.
+000179     OPEN INPUT HOMEOWNER-MAST-DMS HOMEOWNER-MAST-VSAM
+000180         OUTPUT PRINT-FILE.
+000181     ACCEPT ACPT-DATE FROM DATE.
+000182     MOVE ACPT-MO TO DSP-MO.
+000183     MOVE ACPT-DA TO DSP-DA.
+000184     MOVE ACPT-YR TO DSP-YR.
+000185     MOVE DSP-DATE TO HD-DATE.
+000186     PERFORM B100-HEADING THRU B100-EXIT.
+000187     PERFORM A030-READ-DMS-FILE THRU A030-EXIT.
+000188     PERFORM A040-READ-VSAM-FILE THRU A040-EXIT.
+000189     PERFORM A020-MAINLINE THRU A020-EXIT
+000190         UNTIL END-OF-DMS-FILE AND END-OF-VSAM-FILE.
+000191     IF LINE-CNT GREATER THAN +52
+000192         PERFORM B100-HEADING THRU B100-EXIT.
+000193     MOVE DMS-IN-CNT    TO TOT-DMS-IN.
+000194     MOVE VSAM-IN-CNT   TO TOT-VSAM-IN.
+000195     MOVE MATCH-CNT     TO TOT-MATCH.
+000196     MOVE MISMATCH-CNT  TO TOT-MISMATCH.
+000197     MOVE DMS-ONLY-CNT  TO TOT-DMS-ONLY.
+000198     MOVE VSAM-ONLY-CNT TO TOT-VSAM-ONLY.
+000199     WRITE PRINT-REC FROM TOTAL-LINE-1 AFTER ADVANCING 3.
+000200     WRITE PRINT-REC FROM TOTAL-LINE-2 AFTER ADVANCING 1.
+000201     WRITE PRINT-REC FROM TOTAL-LINE-3 AFTER ADVANCING 1.
+000202     WRITE PRINT-REC FROM TOTAL-LINE-4 AFTER ADVANCING 1.
+000203     WRITE PRINT-REC FROM TOTAL-LINE-5 AFTER ADVANCING 1.
+000204     WRITE PRINT-REC FROM TOTAL-LINE-6 AFTER ADVANCING 1.
+000205     DISPLAY TOTAL-LINE-1.
+000206     DISPLAY TOTAL-LINE-2.
+000207     DISPLAY TOTAL-LINE-3.
+000208     DISPLAY TOTAL-LINE-4.
+000209     DISPLAY TOTAL-LINE-5.
+000210     DISPLAY TOTAL-LINE-6.
+000211     CLOSE HOMEOWNER-MAST-DMS HOMEOWNER-MAST-VSAM PRINT-FILE.
+000212     STOP RUN.
+000213     SKIP1
+000214 A020-MAINLINE.
+000215     IF WS-DMS-KEY EQUAL WS-VSAM-KEY
+000216         ADD +1 TO MATCH-CNT
+000217         PERFORM A060-COMPARE-FIELDS THRU A060-EXIT
+000218         PERFORM A030-READ-DMS-FILE THRU A030-EXIT
+000219         PERFORM A040-READ-VSAM-FILE THRU A040-EXIT
+000220     ELSE
+000221         IF WS-DMS-KEY LESS THAN WS-VSAM-KEY
+000222             ADD +1 TO DMS-ONLY-CNT
+000223             MOVE 'IN DMS -- NOT ON VSAM FILE' TO WS-MSG
+000224             PERFORM A070-PRINT THRU A070-EXIT
+000225             PERFORM A030-READ-DMS-FILE THRU A030-EXIT
+000226         ELSE
+000227             ADD +1 TO VSAM-ONLY-CNT
+000228             MOVE 'ON VSAM -- NOT IN DMS FILE' TO WS-MSG
+000229             PERFORM A071-PRINT-VSAM THRU A071-EXIT
+000230             PERFORM A040-READ-VSAM-FILE THRU A040-EXIT.
+000231 A020-EXIT. EXIT.
+000232     SKIP1
+000233 A030-READ-DMS-FILE.
+000234     READ HOMEOWNER-MAST-DMS AT END
+000235         MOVE HIGH-VALUES TO WS-DMS-KEY
+000236         MOVE 'Y' TO DMS-EOF.
+000237     IF NOT END-OF-DMS-FILE
+000238         MOVE H-PROP       TO WS-DMS-PROP
+000239         MOVE H-REC-CD     TO WS-DMS-RECCD
+000240         MOVE H-BIRTH-DATE TO WS-DMS-BDATE
+000241         IF WS-DMS-KEY LESS THAN SAVE-DMS-KEY
+000242             MOVE 16 TO RETURN-CODE
+000243             MOVE 'Y' TO DMS-EOF VSAM-EOF
+000244             DISPLAY 'DMS HOMEOWNER MASTER OUT OF SEQUENCE'
+000245             DISPLAY 'PREVIOUS KEY ' SAVE-DMS-KEY
+000246             DISPLAY 'CURRENT  KEY ' WS-DMS-KEY
+000247         ELSE
+000248             MOVE WS-DMS-KEY TO SAVE-DMS-KEY
+000249             ADD +1 TO DMS-IN-CNT.
+000250 A030-EXIT. EXIT.
+000251     SKIP1
+000252 A040-READ-VSAM-FILE.
+000253     READ HOMEOWNER-MAST-VSAM AT END
+000254         MOVE HIGH-VALUES TO WS-VSAM-KEY
+000255         MOVE 'Y' TO VSAM-EOF.
+000256     IF NOT END-OF-VSAM-FILE
+000257         MOVE V-PROP       TO WS-VSAM-PROP
+000258         MOVE V-REC-CD     TO WS-VSAM-RECCD
+000259         MOVE V-BIRTH-DATE TO WS-VSAM-BDATE
+000260         ADD +1 TO VSAM-IN-CNT.
+000261 A040-EXIT. EXIT.
+000262     SKIP1
+000263 A060-COMPARE-FIELDS.
+000264     IF  H-NAME        NOT EQUAL V-NAME
+000265    OR  H-ADDR        NOT EQUAL V-ADDR
+000266    OR  H-CITY        NOT EQUAL V-CITY
+000267    OR  H-STATE       NOT EQUAL V-STATE
+000268    OR  H-ZIP         NOT EQUAL V-ZIP
+000269    OR  H-TXCD        NOT EQUAL V-TXCD
+000270    OR  H-LBL-IND     NOT EQUAL V-LBL-IND
+000271    OR  H-YEAR-APPLD  NOT EQUAL V-YEAR-APPLD
+000272    OR  H-BATCH-NO    NOT EQUAL V-BATCH-NO
+000273         ADD +1 TO MISMATCH-CNT
+000274         MOVE 'FIELD MISMATCH BETWEEN DMS/VSAM' TO WS-MSG
+000275         PERFORM A070-PRINT THRU A070-EXIT
+000276     END-IF.
+000277 A060-EXIT. EXIT.
+000278     SKIP1
+000279 A070-PRINT.
+000280     IF LINE-CNT GREATER THAN +57
+000281         PERFORM B100-HEADING THRU B100-EXIT.
+000282     MOVE H-PROP       TO D-PROP.
+000283     INSPECT D-PROP REPLACING ALL ',' BY '-'.
+000284     MOVE H-REC-CD     TO D-RECCD.
+000285     MOVE H-BIRTH-DATE TO D-BDATE.
+000286     MOVE WS-MSG       TO D-MSG.
+000287     WRITE PRINT-REC FROM DETAIL-LINE AFTER ADVANCING 1.
+000288     ADD +1 TO LINE-CNT.
+000289 A070-EXIT. EXIT.
+000290     SKIP1
+000291 A071-PRINT-VSAM.
+000292     IF LINE-CNT GREATER THAN +57
+000293         PERFORM B100-HEADING THRU B100-EXIT.
+000294     MOVE V-PROP       TO D-PROP.
+000295     INSPECT D-PROP REPLACING ALL ',' BY '-'.
+000296     MOVE V-REC-CD     TO D-RECCD.
+000297     MOVE V-BIRTH-DATE TO D-BDATE.
+000298     MOVE WS-MSG       TO D-MSG.
+000299     WRITE PRINT-REC FROM DETAIL-LINE AFTER ADVANCING 1.
+000300     ADD +1 TO LINE-CNT.
+000301 A071-EXIT. EXIT.
+000302     SKIP1
+000303 B100-HEADING.
+000304     ADD +1 TO PAGE-CNT.
+000305     MOVE PAGE-CNT TO HD-PAGE.
+000306     WRITE PRINT-REC FROM HEAD-A AFTER PAGE.
+000307     WRITE PRINT-REC FROM HEAD-B AFTER ADVANCING 2.
+000308     WRITE PRINT-REC FROM HEAD-C AFTER ADVANCING 2.
+000309     MOVE +5 TO LINE-CNT.
+000310 B100-EXIT. EXIT.
