@@ -0,0 +1,200 @@
+000001 IDENTIFICATION DIVISION.
+000002 PROGRAM-ID. ASREA892.
+000003 AUTHOR. T. BROWN.
+000004 DATE-WRITTEN. AUGUST 9, 2026.
+000005 DATE-COMPILED.
+000006*REMARKS. THE PURPOSE OF THIS PROGRAM IS TO EDIT THE RAILROAD
+000007*         SUMMARY EXTRACT (RRSUMMRYR2) AND REPORT PARCELS WHOSE
+000008*         EXEMPT/RAILROAD BILLABLE-TYPE CODE AND ASSESSED VALUE
+000009*         DO NOT AGREE.  A RAILROAD OR EXEMPT-CLASS PARCEL
+000010*         (BILLABLE TYPE 4 THROUGH 6) CARRYING A ZERO ASSESSED
+000011*         VALUE, OR A CODE OUTSIDE THE VALID 1 THROUGH 9 RANGE,
+000012*         IS PRINTED AS AN EXCEPTION FOR FOLLOW-UP BY THE
+000013*         RAILROAD UNIT.
+000014     SKIP2
+000015 ENVIRONMENT DIVISION.
+000016 CONFIGURATION SECTION.
+000017 SOURCE-COMPUTER. IBM-370.
+000018 OBJECT-COMPUTER. IBM-370.
+000019     SKIP1
+000020 INPUT-OUTPUT SECTION.
+000021 FILE-CONTROL.
+000022     SELECT RR-SUMMARY-FILE   ASSIGN TO UT-S-RRSUMRY.
+000023     SELECT PRINT-FILE        ASSIGN TO UT-S-PRINT.
+000024     SKIP2
+000025 DATA DIVISION.
+000026 FILE SECTION.
+000027     SKIP1
+000028 FD  RR-SUMMARY-FILE
+000029     BLOCK  CONTAINS 0 RECORDS
+000030     RECORD CONTAINS 27 CHARACTERS
+000031     RECORDING MODE IS F
+000032     LABEL  RECORDS ARE STANDARD
+000033     DATA RECORD IS RR-SUMMARY-REC.
+000034 01  RR-SUMMARY-REC.
+000035 COPY RRSUMMRYR2.
+000036     SKIP2
+000037 FD  PRINT-FILE
+000038     BLOCK  CONTAINS 0 RECORDS
+000039     RECORD CONTAINS 133 CHARACTERS
+000040     RECORDING MODE IS F
+000041     LABEL  RECORDS ARE STANDARD.
+000042     SKIP1
+000043 01  PRINT-REC               PIC X(133).
+000044     SKIP2
+000045 WORKING-STORAGE SECTION.
+000046     SKIP1
+000047 77  PAGE-CNT          COMP-3  PIC S9(5)  VALUE +0.
+000048 77  LINE-CNT          COMP-3  PIC S9(3)  VALUE +58.
+000049 77  RECS-READ-CNT     COMP-3  PIC S9(7)  VALUE +0.
+000050 77  RECS-EXRR-CNT     COMP-3  PIC S9(7)  VALUE +0.
+000051 77  RECS-EXCP-CNT     COMP-3  PIC S9(7)  VALUE +0.
+000052 77  EOF-SW                    PIC X      VALUE 'N'.
+000053     88  END-OF-RR-FILE                   VALUE 'Y'.
+000054     SKIP1
+000055 77  WS-EXRR-NUM               PIC 9      VALUE 0.
+000056     88  WS-EXRR-VALID                    VALUE 1 THRU 9.
+000057     88  WS-EXRR-EXEMPT-RR                 VALUE 4 THRU 6.
+000058 77  WS-XCPT-MSG               PIC X(30)  VALUE SPACES.
+000059     SKIP1
+000060 01  ACPT-DATE                  PIC 9(6).
+000061 01  ACPT-DATE-X REDEFINES ACPT-DATE.
+000062     05  ACPT-YR                PIC 99.
+000063     05  ACPT-MO                PIC 99.
+000064     05  ACPT-DA                PIC 99.
+000065 01  DSP-DATE.
+000066     05  DSP-MO                 PIC 99.
+000067     05  FILLER                 PIC X      VALUE '/'.
+000068     05  DSP-DA                 PIC 99.
+000069     05  FILLER                 PIC X      VALUE '/'.
+000070     05  DSP-YR                 PIC 99.
+000071     SKIP1
+000072 01  HEAD-A.
+000073     05  FILLER          PIC X(3)   VALUE SPACES.
+000074     05  HD-DATE         PIC X(8).
+000075     05  FILLER          PIC X(44)  VALUE SPACES.
+000076     05  FILLER       PIC X(22) VALUE 'OFFICE OF THE ASSESSOR'.
+000077     05  FILLER          PIC X(44)  VALUE SPACES.
+000078     05  FILLER          PIC X(5)   VALUE 'PAGE '.
+000079     05  HD-PAGE         PIC ZZ,ZZ9.
+000080     SKIP1
+000081 01  HEAD-B.
+000082     05  FILLER          PIC X(3)   VALUE SPACES.
+000083     05  FILLER          PIC X(8)   VALUE 'ASREA892'.
+000084     05  FILLER          PIC X(23)  VALUE SPACES.
+000085     05  FILLER          PIC X(56)  VALUE
+000086         'RAILROAD PARCEL EXEMPTION EXCEPTION REPORT'.
+000087     SKIP1
+000088 01  HEAD-C.
+000089     05  FILLER          PIC X(3)   VALUE SPACES.
+000090     05  FILLER          PIC X(14)  VALUE 'VOL'.
+000091     05  FILLER          PIC X(16)  VALUE 'PROPERTY NO'.
+000092     05  FILLER          PIC X(10)  VALUE 'TAX CODE'.
+000093     05  FILLER          PIC X(10)  VALUE 'EX/RR'.
+000094     05  FILLER          PIC X(14)  VALUE 'ASSD VALUE'.
+000095     05  FILLER          PIC X(30)  VALUE 'REASON'.
+000096     SKIP1
+000097 01  DETAIL-LINE.
+000098     05  FILLER          PIC X(3)   VALUE SPACES.
+000099     05  D-VOL           PIC 999.
+000100     05  FILLER          PIC X(5)   VALUE SPACES.
+000101     05  D-PROP          PIC 9(15).
+000102     05  FILLER          PIC X(3)   VALUE SPACES.
+000103     05  D-TXCD          PIC 9(5).
+000104     05  FILLER          PIC X(5)   VALUE SPACES.
+000105     05  D-EXRR          PIC X.
+000106     05  FILLER          PIC X(7)   VALUE SPACES.
+000107     05  D-ASSDVAL       PIC ZZZ,ZZZ,ZZ9.
+000108     05  FILLER          PIC X(3)   VALUE SPACES.
+000109     05  D-XCPT-MSG      PIC X(30).
+000110     SKIP1
+000111 01  TOTAL-LINE-1.
+000112     05  FILLER          PIC X(3)   VALUE SPACES.
+000113     05  FILLER          PIC X(30)  VALUE
+000114         'TOTAL RAILROAD RECORDS READ'.
+000115     05  TOT-READ        PIC Z,ZZZ,ZZ9.
+000116     SKIP1
+000117 01  TOTAL-LINE-2.
+000118     05  FILLER          PIC X(3)   VALUE SPACES.
+000119     05  FILLER          PIC X(30)  VALUE
+000120         'TOTAL EXEMPT/RAILROAD PARCELS'.
+000121     05  TOT-EXRR        PIC Z,ZZZ,ZZ9.
+000122     SKIP1
+000123 01  TOTAL-LINE-3.
+000124     05  FILLER          PIC X(3)   VALUE SPACES.
+000125     05  FILLER          PIC X(30)  VALUE
+000126         'TOTAL RECORDS EXCEPTED'.
+000127     05  TOT-EXCP        PIC Z,ZZZ,ZZ9.
+000128     EJECT
+000129 PROCEDURE DIVISION.
+000130     SKIP1
+000131 A010-HOUSEKEEPING.
+000132     OPEN INPUT RR-SUMMARY-FILE OUTPUT PRINT-FILE.
+000133     ACCEPT ACPT-DATE FROM DATE.
+000134     MOVE ACPT-MO TO DSP-MO.
+000135     MOVE ACPT-DA TO DSP-DA.
+000136     MOVE ACPT-YR TO DSP-YR.
+000137     MOVE DSP-DATE TO HD-DATE.
+000138     PERFORM B100-HEADING THRU B100-EXIT.
+000139     PERFORM A030-READ-RR-FILE THRU A030-EXIT.
+000140     PERFORM A020-MAINLINE THRU A020-EXIT
+000141         UNTIL END-OF-RR-FILE.
+000142     IF LINE-CNT GREATER THAN +55
+000143         PERFORM B100-HEADING THRU B100-EXIT.
+000144     MOVE RECS-READ-CNT  TO TOT-READ.
+000145     MOVE RECS-EXRR-CNT  TO TOT-EXRR.
+000146     MOVE RECS-EXCP-CNT  TO TOT-EXCP.
+000147     WRITE PRINT-REC FROM TOTAL-LINE-1 AFTER ADVANCING 3.
+000148     WRITE PRINT-REC FROM TOTAL-LINE-2 AFTER ADVANCING 1.
+000149     WRITE PRINT-REC FROM TOTAL-LINE-3 AFTER ADVANCING 1.
+000150     DISPLAY TOTAL-LINE-1.
+000151     DISPLAY TOTAL-LINE-2.
+000152     DISPLAY TOTAL-LINE-3.
+000153     CLOSE RR-SUMMARY-FILE PRINT-FILE.
+000154     STOP RUN.
+000155     SKIP1
+000156 A020-MAINLINE.
+000157     MOVE SPACES TO WS-XCPT-MSG.
+000158     MOVE RS-EX-RR TO WS-EXRR-NUM.
+000159     IF NOT WS-EXRR-VALID
+000160         MOVE 'INVALID EXEMPT/RR CODE' TO WS-XCPT-MSG
+000161     ELSE
+000162         IF WS-EXRR-EXEMPT-RR
+000163             ADD +1 TO RECS-EXRR-CNT
+000164             IF RS-ASSD-VAL EQUAL ZERO
+000165                 MOVE 'EXEMPT/RR PARCEL ZERO ASSD VALUE'
+000166                     TO WS-XCPT-MSG.
+000167     IF WS-XCPT-MSG NOT EQUAL SPACES
+000168         PERFORM A070-PRINT THRU A070-EXIT.
+000169     PERFORM A030-READ-RR-FILE THRU A030-EXIT.
+000170 A020-EXIT. EXIT.
+000171     SKIP1
+000172 A030-READ-RR-FILE.
+000173     READ RR-SUMMARY-FILE AT END
+000174         MOVE 'Y' TO EOF-SW.
+000175     IF NOT END-OF-RR-FILE
+000176         ADD +1 TO RECS-READ-CNT.
+000177 A030-EXIT. EXIT.
+000178     SKIP1
+000179 A070-PRINT.
+000180     IF LINE-CNT GREATER THAN +57
+000181         PERFORM B100-HEADING THRU B100-EXIT.
+000182     MOVE RS-VOL      TO D-VOL.
+000183     MOVE RS-PROP     TO D-PROP.
+000184     MOVE RS-TXCD     TO D-TXCD.
+000185     MOVE RS-EX-RR    TO D-EXRR.
+000186     MOVE RS-ASSD-VAL TO D-ASSDVAL.
+000187     MOVE WS-XCPT-MSG TO D-XCPT-MSG.
+000188     WRITE PRINT-REC FROM DETAIL-LINE AFTER ADVANCING 1.
+000189     ADD +1 TO LINE-CNT.
+000190     ADD +1 TO RECS-EXCP-CNT.
+000191 A070-EXIT. EXIT.
+000192     SKIP1
+000193 B100-HEADING.
+000194     ADD +1 TO PAGE-CNT.
+000195     MOVE PAGE-CNT TO HD-PAGE.
+000196     WRITE PRINT-REC FROM HEAD-A AFTER PAGE.
+000197     WRITE PRINT-REC FROM HEAD-B AFTER ADVANCING 2.
+000198     WRITE PRINT-REC FROM HEAD-C AFTER ADVANCING 2.
+000199     MOVE +5 TO LINE-CNT.
+000200 B100-EXIT. EXIT.
