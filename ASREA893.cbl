@@ -0,0 +1,235 @@
+000001 IDENTIFICATION DIVISION.
+000002 PROGRAM-ID. ASREA893.
+000003 AUTHOR. T. BROWN.
+000004 DATE-WRITTEN. AUGUST 9, 2026.
+000005 DATE-COMPILED.
+000006*REMARKS. THE PURPOSE OF THIS PROGRAM IS TO PRINT A CATEGORY/
+000007*         SEVERITY CROSS-REFERENCE OF THE DP MESSAGE TABLE
+000008*         (DPMSGTBLRD) USED BY ASHMA828.  EACH TABLE ENTRY IS
+000009*         LISTED UNDER ITS DT-CATEGORY WITH ITS DT-SEVERITY
+000010*         SPELLED OUT, AND A COUNT OF ENTRIES BY SEVERITY LEVEL
+000011*         IS ACCUMULATED SO THE ASSESSOR'S OFFICE CAN SEE AT A
+000012*         GLANCE HOW MANY SEVERE/ERROR MESSAGES EXIST ACROSS
+000013*         THE WHOLE TABLE AND WHICH CATEGORIES CARRY THEM.
+000014     SKIP2
+000015 ENVIRONMENT DIVISION.
+000016 CONFIGURATION SECTION.
+000017 SOURCE-COMPUTER. IBM-370.
+000018 OBJECT-COMPUTER. IBM-370.
+000019     SKIP1
+000020 INPUT-OUTPUT SECTION.
+000021 FILE-CONTROL.
+000022     SELECT MSGTBL-FILE ASSIGN TO DA-MSGTBL
+000023       ORGANIZATION IS INDEXED
+000024       ACCESS IS SEQUENTIAL
+000025       RECORD KEY IS DT-KEY
+000026       FILE STATUS IS MSGTBL-STATUS MSGTBL-STATUS-2.
+000027     SELECT PRINT-FILE  ASSIGN TO UT-S-PRINT.
+000028     SKIP2
+000029 DATA DIVISION.
+000030 FILE SECTION.
+000031     SKIP1
+000032 FD  MSGTBL-FILE
+000033     BLOCK  CONTAINS 0 RECORDS
+000034     RECORD CONTAINS 73 CHARACTERS
+000035     LABEL  RECORDS ARE STANDARD
+000036     DATA RECORD IS DP-TABLE-RECORD.
+000037 COPY DPMSGTBLRD.
+000038     SKIP2
+000039 FD  PRINT-FILE
+000040     BLOCK  CONTAINS 0 RECORDS
+000041     RECORD CONTAINS 133 CHARACTERS
+000042     RECORDING MODE IS F
+000043     LABEL  RECORDS ARE STANDARD.
+000044     SKIP1
+000045 01  PRINT-REC               PIC X(133).
+000046     SKIP2
+000047 WORKING-STORAGE SECTION.
+000048     SKIP1
+000049 77  PAGE-CNT          COMP-3  PIC S9(5)  VALUE +0.
+000050 77  LINE-CNT          COMP-3  PIC S9(3)  VALUE +58.
+000051 77  RECS-READ-CNT     COMP-3  PIC S9(7)  VALUE +0.
+000052 77  CNT-INFO          COMP-3  PIC S9(7)  VALUE +0.
+000053 77  CNT-WARN          COMP-3  PIC S9(7)  VALUE +0.
+000054 77  CNT-ERROR         COMP-3  PIC S9(7)  VALUE +0.
+000055 77  CNT-SEVERE        COMP-3  PIC S9(7)  VALUE +0.
+000056 77  CNT-UNKNOWN       COMP-3  PIC S9(7)  VALUE +0.
+000057     SKIP1
+000058 77  MSGTBL-STATUS             PIC 99     VALUE 0.
+000059     88  MSGTBL-OK                        VALUE 0.
+000060     88  MSGTBL-EOF                       VALUE 10.
+000061 01  MSGTBL-STATUS-2 BINARY.
+000062     05  MSGTBL-RETURN   PIC 9   VALUE 0.
+000063     05  MSGTBL-FUNCTION PIC 9   VALUE 0.
+000064     05  MSGTBL-FEEDBACK PIC 999 VALUE 0.
+000065     SKIP1
+000066 77  WS-SEV-TEXT               PIC X(14)  VALUE SPACES.
+000067     SKIP1
+000068 01  ACPT-DATE                  PIC 9(6).
+000069 01  ACPT-DATE-X REDEFINES ACPT-DATE.
+000070     05  ACPT-YR                PIC 99.
+000071     05  ACPT-MO                PIC 99.
+000072     05  ACPT-DA                PIC 99.
+000073 01  DSP-DATE.
+000074     05  DSP-MO                 PIC 99.
+000075     05  FILLER                 PIC X      VALUE '/'.
+000076     05  DSP-DA                 PIC 99.
+000077     05  FILLER                 PIC X      VALUE '/'.
+000078     05  DSP-YR                 PIC 99.
+000079     SKIP1
+000080 01  HEAD-A.
+000081     05  FILLER          PIC X(3)   VALUE SPACES.
+000082     05  HD-DATE         PIC X(8).
+000083     05  FILLER          PIC X(44)  VALUE SPACES.
+000084     05  FILLER       PIC X(22) VALUE 'OFFICE OF THE ASSESSOR'.
+000085     05  FILLER          PIC X(44)  VALUE SPACES.
+000086     05  FILLER          PIC X(5)   VALUE 'PAGE '.
+000087     05  HD-PAGE         PIC ZZ,ZZ9.
+000088     SKIP1
+000089 01  HEAD-B.
+000090     05  FILLER          PIC X(3)   VALUE SPACES.
+000091     05  FILLER          PIC X(8)   VALUE 'ASREA893'.
+000092     05  FILLER          PIC X(23)  VALUE SPACES.
+000093     05  FILLER          PIC X(56)  VALUE
+000094         'MESSAGE TABLE CATEGORY/SEVERITY CROSS-REFERENCE'.
+000095     SKIP1
+000096 01  HEAD-C.
+000097     05  FILLER          PIC X(3)   VALUE SPACES.
+000098     05  FILLER          PIC X(10)  VALUE 'TYPE'.
+000099     05  FILLER          PIC X(10)  VALUE 'ENTRY'.
+000100     05  FILLER          PIC X(10)  VALUE 'CATEGORY'.
+000101     05  FILLER          PIC X(16)  VALUE 'SEVERITY'.
+000102     05  FILLER          PIC X(40)  VALUE 'TITLE'.
+000103     SKIP1
+000104 01  DETAIL-LINE.
+000105     05  FILLER          PIC X(3)   VALUE SPACES.
+000106     05  D-TYPE          PIC XX.
+000107     05  FILLER          PIC X(8)   VALUE SPACES.
+000108     05  D-ENTRY         PIC X(6).
+000109     05  FILLER          PIC X(4)   VALUE SPACES.
+000110     05  D-CATEGORY      PIC X(4).
+000111     05  FILLER          PIC X(6)   VALUE SPACES.
+000112     05  D-SEVERITY      PIC X(14).
+000113     05  FILLER          PIC X(2)   VALUE SPACES.
+000114     05  D-TITLE         PIC X(40).
+000115     SKIP1
+000116 01  TOTAL-LINE-1.
+000117     05  FILLER          PIC X(3)   VALUE SPACES.
+000118     05  FILLER          PIC X(30)  VALUE
+000119         'TOTAL TABLE ENTRIES READ'.
+000120     05  TOT-READ        PIC Z,ZZZ,ZZ9.
+000121     SKIP1
+000122 01  TOTAL-LINE-2.
+000123     05  FILLER          PIC X(3)   VALUE SPACES.
+000124     05  FILLER          PIC X(30)  VALUE
+000125         'TOTAL INFORMATIONAL'.
+000126     05  TOT-INFO        PIC Z,ZZZ,ZZ9.
+000127     SKIP1
+000128 01  TOTAL-LINE-3.
+000129     05  FILLER          PIC X(3)   VALUE SPACES.
+000130     05  FILLER          PIC X(30)  VALUE
+000131         'TOTAL WARNING'.
+000132     05  TOT-WARN        PIC Z,ZZZ,ZZ9.
+000133     SKIP1
+000134 01  TOTAL-LINE-4.
+000135     05  FILLER          PIC X(3)   VALUE SPACES.
+000136     05  FILLER          PIC X(30)  VALUE
+000137         'TOTAL ERROR'.
+000138     05  TOT-ERROR       PIC Z,ZZZ,ZZ9.
+000139     SKIP1
+000140 01  TOTAL-LINE-5.
+000141     05  FILLER          PIC X(3)   VALUE SPACES.
+000142     05  FILLER          PIC X(30)  VALUE
+000143         'TOTAL SEVERE'.
+000144     05  TOT-SEVERE      PIC Z,ZZZ,ZZ9.
+000145     SKIP1
+000146 01  TOTAL-LINE-6.
+000147     05  FILLER          PIC X(3)   VALUE SPACES.
+000148     05  FILLER          PIC X(30)  VALUE
+000149         'TOTAL UNKNOWN SEVERITY'.
+000150     05  TOT-UNKNOWN     PIC Z,ZZZ,ZZ9.
+000151     EJECT
+000152 PROCEDURE DIVISION.
+000153     SKIP1
+000154 A010-HOUSEKEEPING.
+000155     OPEN INPUT MSGTBL-FILE OUTPUT PRINT-FILE.
+000156     ACCEPT ACPT-DATE FROM DATE.
+000157     MOVE ACPT-MO TO DSP-MO.
+000158     MOVE ACPT-DA TO DSP-DA.
+000159     MOVE ACPT-YR TO DSP-YR.
+000160     MOVE DSP-DATE TO HD-DATE.
+000161     PERFORM B100-HEADING THRU B100-EXIT.
+000162     PERFORM A030-READ-MSGTBL-FILE THRU A030-EXIT.
+000163     PERFORM A020-MAINLINE THRU A020-EXIT
+000164         UNTIL MSGTBL-EOF.
+000165     IF LINE-CNT GREATER THAN +52
+000166         PERFORM B100-HEADING THRU B100-EXIT.
+000167     MOVE RECS-READ-CNT TO TOT-READ.
+000168     MOVE CNT-INFO      TO TOT-INFO.
+000169     MOVE CNT-WARN      TO TOT-WARN.
+000170     MOVE CNT-ERROR     TO TOT-ERROR.
+000171     MOVE CNT-SEVERE    TO TOT-SEVERE.
+000172     MOVE CNT-UNKNOWN   TO TOT-UNKNOWN.
+000173     WRITE PRINT-REC FROM TOTAL-LINE-1 AFTER ADVANCING 3.
+000174     WRITE PRINT-REC FROM TOTAL-LINE-2 AFTER ADVANCING 1.
+000175     WRITE PRINT-REC FROM TOTAL-LINE-3 AFTER ADVANCING 1.
+000176     WRITE PRINT-REC FROM TOTAL-LINE-4 AFTER ADVANCING 1.
+000177     WRITE PRINT-REC FROM TOTAL-LINE-5 AFTER ADVANCING 1.
+000178     WRITE PRINT-REC FROM TOTAL-LINE-6 AFTER ADVANCING 1.
+000179     DISPLAY TOTAL-LINE-1.
+000180     DISPLAY TOTAL-LINE-2.
+000181     DISPLAY TOTAL-LINE-3.
+000182     DISPLAY TOTAL-LINE-4.
+000183     DISPLAY TOTAL-LINE-5.
+000184     DISPLAY TOTAL-LINE-6.
+000185     CLOSE MSGTBL-FILE PRINT-FILE.
+000186     STOP RUN.
+000187     SKIP1
+000188 A020-MAINLINE.
+000189     EVALUATE TRUE
+000190         WHEN DT-SEV-INFORMATIONAL
+000191             MOVE 'INFORMATIONAL' TO WS-SEV-TEXT
+000192             ADD +1 TO CNT-INFO
+000193         WHEN DT-SEV-WARNING
+000194             MOVE 'WARNING'       TO WS-SEV-TEXT
+000195             ADD +1 TO CNT-WARN
+000196         WHEN DT-SEV-ERROR
+000197             MOVE 'ERROR'         TO WS-SEV-TEXT
+000198             ADD +1 TO CNT-ERROR
+000199         WHEN DT-SEV-SEVERE
+000200             MOVE 'SEVERE'        TO WS-SEV-TEXT
+000201             ADD +1 TO CNT-SEVERE
+000202         WHEN OTHER
+000203             MOVE 'UNKNOWN'       TO WS-SEV-TEXT
+000204             ADD +1 TO CNT-UNKNOWN
+000205     END-EVALUATE.
+000206     PERFORM A070-PRINT THRU A070-EXIT.
+000207     PERFORM A030-READ-MSGTBL-FILE THRU A030-EXIT.
+000208 A020-EXIT. EXIT.
+000209     SKIP1
+000210 A030-READ-MSGTBL-FILE.
+000211     READ MSGTBL-FILE NEXT RECORD.
+000212     IF MSGTBL-OK
+000213         ADD +1 TO RECS-READ-CNT.
+000214 A030-EXIT. EXIT.
+000215     SKIP1
+000216 A070-PRINT.
+000217     IF LINE-CNT GREATER THAN +57
+000218         PERFORM B100-HEADING THRU B100-EXIT.
+000219     MOVE DT-TYPE-CODE   TO D-TYPE.
+000220     MOVE DT-ENTRY-CODE  TO D-ENTRY.
+000221     MOVE DT-CATEGORY    TO D-CATEGORY.
+000222     MOVE WS-SEV-TEXT    TO D-SEVERITY.
+000223     MOVE DT-TITLE(1:40) TO D-TITLE.
+000224     WRITE PRINT-REC FROM DETAIL-LINE AFTER ADVANCING 1.
+000225     ADD +1 TO LINE-CNT.
+000226 A070-EXIT. EXIT.
+000227     SKIP1
+000228 B100-HEADING.
+000229     ADD +1 TO PAGE-CNT.
+000230     MOVE PAGE-CNT TO HD-PAGE.
+000231     WRITE PRINT-REC FROM HEAD-A AFTER PAGE.
+000232     WRITE PRINT-REC FROM HEAD-B AFTER ADVANCING 2.
+000233     WRITE PRINT-REC FROM HEAD-C AFTER ADVANCING 2.
+000234     MOVE +5 TO LINE-CNT.
+000235 B100-EXIT. EXIT.
