@@ -0,0 +1,218 @@
+000001 IDENTIFICATION DIVISION.
+000002 PROGRAM-ID. ASREA894.
+000003 AUTHOR. T. BROWN.
+000004 DATE-WRITTEN. AUGUST 9, 2026.
+000005 DATE-COMPILED.
+000006*REMARKS. THE PURPOSE OF THIS PROGRAM IS TO EDIT THE
+000007*         DISCONNECTION/ANNEXATION EXTRACT (CLDISANXR1) AND
+000008*         REPORT, FOR EACH TAXING DISTRICT DIVISION, THE PRIOR
+000009*         AND CURRENT TOTAL EQUALIZED VALUATION, THE PERCENT OF
+000010*         CHANGE, AND EVERY AGENCY SEGMENT THAT DISCONNECTED (D)
+000011*         OR ANNEXED (A) DURING THE YEAR.  A DIVISION WHOSE
+000012*         VALUATION CHANGED BY MORE THAN THE IMPACT THRESHOLD IS
+000013*         FLAGGED SO THE AGENCY EQUALIZED VALUATION FILE CAN BE
+000014*         CHECKED FOR A MATCHING ADJUSTMENT.
+000015     SKIP2
+000016 ENVIRONMENT DIVISION.
+000017 CONFIGURATION SECTION.
+000018 SOURCE-COMPUTER. IBM-370.
+000019 OBJECT-COMPUTER. IBM-370.
+000020     SKIP1
+000021 INPUT-OUTPUT SECTION.
+000022 FILE-CONTROL.
+000023     SELECT DISANX-FILE  ASSIGN TO UT-S-DISANX.
+000024     SELECT PRINT-FILE   ASSIGN TO UT-S-PRINT.
+000025     SKIP2
+000026 DATA DIVISION.
+000027 FILE SECTION.
+000028     SKIP1
+000029 FD  DISANX-FILE
+000030     BLOCK  CONTAINS 0 CHARACTERS
+000031     RECORD CONTAINS 70 TO 820 CHARACTERS
+000032     RECORDING MODE IS S
+000033     LABEL  RECORDS ARE STANDARD
+000034     DATA RECORD IS DISANX-REC.
+000035 01  DISANX-REC.
+000036 COPY CLDISANXR1.
+000037     SKIP2
+000038 FD  PRINT-FILE
+000039     BLOCK  CONTAINS 0 RECORDS
+000040     RECORD CONTAINS 133 CHARACTERS
+000041     RECORDING MODE IS F
+000042     LABEL  RECORDS ARE STANDARD.
+000043     SKIP1
+000044 01  PRINT-REC               PIC X(133).
+000045     SKIP2
+000046 WORKING-STORAGE SECTION.
+000047     SKIP1
+000048 77  PAGE-CNT          COMP-3  PIC S9(5)  VALUE +0.
+000049 77  LINE-CNT          COMP-3  PIC S9(3)  VALUE +58.
+000050 77  RECS-READ-CNT     COMP-3  PIC S9(7)  VALUE +0.
+000051 77  SEGS-READ-CNT     COMP-3  PIC S9(7)  VALUE +0.
+000052 77  RECS-EXCP-CNT     COMP-3  PIC S9(7)  VALUE +0.
+000053 77  EOF-SW                    PIC X      VALUE 'N'.
+000054     88  END-OF-DISANX-FILE              VALUE 'Y'.
+000055     SKIP1
+000056 77  WS-SEG-SUB        COMP   PIC S9(4)  VALUE 0.
+000057 77  WS-TYPE-TEXT              PIC X(12) VALUE SPACES.
+000058 77  WS-PCTCHG-ABS     PACKED-DECIMAL PIC S999V9(8) VALUE +0.
+000059 77  IMPACT-THRESHOLD  PACKED-DECIMAL PIC 999V9(8)
+000060         VALUE 10.00000000.
+000061     SKIP1
+000062 01  ACPT-DATE                  PIC 9(6).
+000063 01  ACPT-DATE-X REDEFINES ACPT-DATE.
+000064     05  ACPT-YR                PIC 99.
+000065     05  ACPT-MO                PIC 99.
+000066     05  ACPT-DA                PIC 99.
+000067 01  DSP-DATE.
+000068     05  DSP-MO                 PIC 99.
+000069     05  FILLER                 PIC X      VALUE '/'.
+000070     05  DSP-DA                 PIC 99.
+000071     05  FILLER                 PIC X      VALUE '/'.
+000072     05  DSP-YR                 PIC 99.
+000073     SKIP1
+000074 01  HEAD-A.
+000075     05  FILLER          PIC X(3)   VALUE SPACES.
+000076     05  HD-DATE         PIC X(8).
+000077     05  FILLER          PIC X(44)  VALUE SPACES.
+000078     05  FILLER       PIC X(22) VALUE 'OFFICE OF THE ASSESSOR'.
+000079     05  FILLER          PIC X(44)  VALUE SPACES.
+000080     05  FILLER          PIC X(5)   VALUE 'PAGE '.
+000081     05  HD-PAGE         PIC ZZ,ZZ9.
+000082     SKIP1
+000083 01  HEAD-B.
+000084     05  FILLER          PIC X(3)   VALUE SPACES.
+000085     05  FILLER          PIC X(8)   VALUE 'ASREA894'.
+000086     05  FILLER          PIC X(23)  VALUE SPACES.
+000087     05  FILLER          PIC X(56)  VALUE
+000088         'DISCONNECTION/ANNEXATION VALUATION IMPACT REPORT'.
+000089     SKIP1
+000090 01  HEAD-C.
+000091     05  FILLER          PIC X(3)   VALUE SPACES.
+000092     05  FILLER          PIC X(16)  VALUE 'DIVISION NO'.
+000093     05  FILLER          PIC X(16)  VALUE 'PRIOR EQ VAL'.
+000094     05  FILLER          PIC X(16)  VALUE 'CURRENT EQ VAL'.
+000095     05  FILLER          PIC X(12)  VALUE 'PCT CHG'.
+000096     05  FILLER          PIC X(30)  VALUE 'REASON'.
+000097     SKIP1
+000098 01  DIV-LINE.
+000099     05  FILLER          PIC X(4)   VALUE SPACES.
+000100     05  DV-DIVNO        PIC Z(13)9.
+000101     05  FILLER          PIC X(2)   VALUE SPACES.
+000102     05  DV-PREV         PIC Z(11)9.99.
+000103     05  FILLER          PIC X(2)   VALUE SPACES.
+000104     05  DV-CUEV         PIC Z(11)9.99.
+000105     05  FILLER          PIC X(2)   VALUE SPACES.
+000106     05  DV-PCTCHG       PIC -Z(3)9.99.
+000107     05  FILLER          PIC X(2)   VALUE SPACES.
+000108     05  DV-MSG          PIC X(30).
+000109     SKIP1
+000110 01  SEG-LINE.
+000111     05  FILLER          PIC X(10)  VALUE SPACES.
+000112     05  SG-TYPE         PIC X(12).
+000113     05  FILLER          PIC X(4)   VALUE SPACES.
+000114     05  SG-AGCY         PIC 9(9).
+000115     SKIP1
+000116 01  TOTAL-LINE-1.
+000117     05  FILLER          PIC X(3)   VALUE SPACES.
+000118     05  FILLER          PIC X(30)  VALUE
+000119         'TOTAL DIVISION RECORDS READ'.
+000120     05  TOT-READ        PIC Z,ZZZ,ZZ9.
+000121     SKIP1
+000122 01  TOTAL-LINE-2.
+000123     05  FILLER          PIC X(3)   VALUE SPACES.
+000124     05  FILLER          PIC X(30)  VALUE
+000125         'TOTAL AGENCY SEGMENTS READ'.
+000126     05  TOT-SEGS        PIC Z,ZZZ,ZZ9.
+000127     SKIP1
+000128 01  TOTAL-LINE-3.
+000129     05  FILLER          PIC X(3)   VALUE SPACES.
+000130     05  FILLER          PIC X(30)  VALUE
+000131         'TOTAL DIVISIONS EXCEPTED'.
+000132     05  TOT-EXCP        PIC Z,ZZZ,ZZ9.
+000133     EJECT
+000134 PROCEDURE DIVISION.
+000135     SKIP1
+000136 A010-HOUSEKEEPING.
+000137     OPEN INPUT DISANX-FILE OUTPUT PRINT-FILE.
+000138     ACCEPT ACPT-DATE FROM DATE.
+000139     MOVE ACPT-MO TO DSP-MO.
+000140     MOVE ACPT-DA TO DSP-DA.
+000141     MOVE ACPT-YR TO DSP-YR.
+000142     MOVE DSP-DATE TO HD-DATE.
+000143     PERFORM B100-HEADING THRU B100-EXIT.
+000144     PERFORM A040-READ-DISANX-FILE THRU A040-EXIT.
+000145     PERFORM A020-MAINLINE THRU A020-EXIT
+000146         UNTIL END-OF-DISANX-FILE.
+000147     IF LINE-CNT GREATER THAN +52
+000148         PERFORM B100-HEADING THRU B100-EXIT.
+000149     MOVE RECS-READ-CNT TO TOT-READ.
+000150     MOVE SEGS-READ-CNT TO TOT-SEGS.
+000151     MOVE RECS-EXCP-CNT TO TOT-EXCP.
+000152     WRITE PRINT-REC FROM TOTAL-LINE-1 AFTER ADVANCING 3.
+000153     WRITE PRINT-REC FROM TOTAL-LINE-2 AFTER ADVANCING 1.
+000154     WRITE PRINT-REC FROM TOTAL-LINE-3 AFTER ADVANCING 1.
+000155     DISPLAY TOTAL-LINE-1.
+000156     DISPLAY TOTAL-LINE-2.
+000157     DISPLAY TOTAL-LINE-3.
+000158     CLOSE DISANX-FILE PRINT-FILE.
+000159     STOP RUN.
+000160     SKIP1
+000161 A020-MAINLINE.
+000162     MOVE SPACES TO DV-MSG.
+000163     MOVE DA-PCTCHG TO WS-PCTCHG-ABS.
+000164     IF WS-PCTCHG-ABS LESS THAN ZERO
+000165         COMPUTE WS-PCTCHG-ABS = ZERO - WS-PCTCHG-ABS.
+000166     IF WS-PCTCHG-ABS GREATER THAN IMPACT-THRESHOLD
+000167         MOVE 'VALUATION IMPACT EXCEEDS THRESHOLD' TO DV-MSG
+000168         ADD +1 TO RECS-EXCP-CNT.
+000169     PERFORM A050-PRINT-DIVISION THRU A050-EXIT.
+000170     PERFORM A030-LIST-SEGMENTS THRU A030-EXIT
+000171         VARYING WS-SEG-SUB FROM 1 BY 1
+000172         UNTIL WS-SEG-SUB GREATER THAN DA-SEGCTR.
+000173     PERFORM A040-READ-DISANX-FILE THRU A040-EXIT.
+000174 A020-EXIT. EXIT.
+000175     SKIP1
+000176 A030-LIST-SEGMENTS.
+000177     IF DA-SEG-TYP (WS-SEG-SUB) EQUAL 'A'
+000178         MOVE 'ANNEXATION' TO WS-TYPE-TEXT
+000179     ELSE
+000180         IF DA-SEG-TYP (WS-SEG-SUB) EQUAL 'D'
+000181             MOVE 'DISCONNECTION' TO WS-TYPE-TEXT
+000182         ELSE
+000183             MOVE 'UNKNOWN' TO WS-TYPE-TEXT.
+000184     IF LINE-CNT GREATER THAN +57
+000185         PERFORM B100-HEADING THRU B100-EXIT.
+000186     MOVE WS-TYPE-TEXT         TO SG-TYPE.
+000187     MOVE DA-SEG-AGCY (WS-SEG-SUB) TO SG-AGCY.
+000188     WRITE PRINT-REC FROM SEG-LINE AFTER ADVANCING 1.
+000189     ADD +1 TO LINE-CNT.
+000190     ADD +1 TO SEGS-READ-CNT.
+000191 A030-EXIT. EXIT.
+000192     SKIP1
+000193 A040-READ-DISANX-FILE.
+000194     READ DISANX-FILE AT END
+000195         MOVE 'Y' TO EOF-SW.
+000196     IF NOT END-OF-DISANX-FILE
+000197         ADD +1 TO RECS-READ-CNT.
+000198 A040-EXIT. EXIT.
+000199     SKIP1
+000200 A050-PRINT-DIVISION.
+000201     IF LINE-CNT GREATER THAN +55
+000202         PERFORM B100-HEADING THRU B100-EXIT.
+000203     MOVE DA-DIVNO   TO DV-DIVNO.
+000204     MOVE DA-TOTPREV TO DV-PREV.
+000205     MOVE DA-TOTCUEV TO DV-CUEV.
+000206     MOVE DA-PCTCHG  TO DV-PCTCHG.
+000207     WRITE PRINT-REC FROM DIV-LINE AFTER ADVANCING 2.
+000208     ADD +1 TO LINE-CNT.
+000209 A050-EXIT. EXIT.
+000210     SKIP1
+000211 B100-HEADING.
+000212     ADD +1 TO PAGE-CNT.
+000213     MOVE PAGE-CNT TO HD-PAGE.
+000214     WRITE PRINT-REC FROM HEAD-A AFTER PAGE.
+000215     WRITE PRINT-REC FROM HEAD-B AFTER ADVANCING 2.
+000216     WRITE PRINT-REC FROM HEAD-C AFTER ADVANCING 2.
+000217     MOVE +5 TO LINE-CNT.
+000218 B100-EXIT. EXIT.
