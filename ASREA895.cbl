@@ -0,0 +1,221 @@
+000001 IDENTIFICATION DIVISION.
+000002 PROGRAM-ID. ASREA895.
+000003 AUTHOR. T. BROWN.
+000004 DATE-WRITTEN. AUGUST 9, 2026.
+000005 DATE-COMPILED.
+000006*REMARKS. THE PURPOSE OF THIS PROGRAM IS TO EXTRACT, FROM THE
+000007*         AGENCY MASTER FILE (CLASRAGYR1), ONE TREND RECORD PER
+000008*         AGENCY CARRIED AGAINST EACH PROPERTY SO THAT SUCCESSIVE
+000009*         ANNUAL RUNS CAN BE ACCUMULATED INTO A YEAR-OVER-YEAR
+000010*         VALUATION TREND BY AGENCY.  EACH EXTRACT RECORD CARRIES
+000011*         THE RUN DATE, THE AGENCY NUMBER, AND THE PROPERTY'S
+000012*         ASSESSED AND EQUALIZED VALUATION.  PROPERTY RECORDS
+000013*         CARRYING NO AGENCIES ARE COUNTED AND EXCEPTED.
+000014     SKIP2
+000015 ENVIRONMENT DIVISION.
+000016 CONFIGURATION SECTION.
+000017 SOURCE-COMPUTER. IBM-370.
+000018 OBJECT-COMPUTER. IBM-370.
+000019     SKIP1
+000020 INPUT-OUTPUT SECTION.
+000021 FILE-CONTROL.
+000022     SELECT AGENCY-MASTER-FILE ASSIGN TO UT-S-AGYMSTR.
+000023     SELECT AGENCY-TREND-FILE  ASSIGN TO UT-S-AGYTRND.
+000024     SELECT PRINT-FILE         ASSIGN TO UT-S-PRINT.
+000025     SKIP2
+000026 DATA DIVISION.
+000027 FILE SECTION.
+000028     SKIP1
+000029 FD  AGENCY-MASTER-FILE
+000030     BLOCK  CONTAINS 0 RECORDS
+000031     RECORD CONTAINS 275 CHARACTERS
+000032     RECORDING MODE IS F
+000033     LABEL  RECORDS ARE STANDARD
+000034     DATA RECORD IS AM-RECORD.
+000035 01  AM-RECORD.
+000036 COPY CLASRAGYR1.
+000037     SKIP2
+000038 FD  AGENCY-TREND-FILE
+000039     BLOCK  CONTAINS 0 RECORDS
+000040     RECORD CONTAINS 36 CHARACTERS
+000041     RECORDING MODE IS F
+000042     LABEL  RECORDS ARE STANDARD.
+000043     SKIP1
+000044 01  AGENCY-TREND-REC.
+000045     05  AT-RUN-YEAR     PIC 9(4).
+000046     05  AT-AGENCY       PIC 9(9).
+000047     05  AT-VOL          PIC 9(3).
+000048     05  AT-PROP         PIC 9(15).
+000049     05  AT-ASSD-VAL     PIC 9(11).
+000050     05  AT-EQUL-VAL     PIC 9(11).
+000051     SKIP2
+000052 FD  PRINT-FILE
+000053     BLOCK  CONTAINS 0 RECORDS
+000054     RECORD CONTAINS 133 CHARACTERS
+000055     RECORDING MODE IS F
+000056     LABEL  RECORDS ARE STANDARD.
+000057     SKIP1
+000058 01  PRINT-REC               PIC X(133).
+000059     SKIP2
+000060 WORKING-STORAGE SECTION.
+000061     SKIP1
+000062 77  PAGE-CNT          COMP-3  PIC S9(5)  VALUE +0.
+000063 77  LINE-CNT          COMP-3  PIC S9(3)  VALUE +58.
+000064 77  RECS-READ-CNT     COMP-3  PIC S9(7)  VALUE +0.
+000065 77  AGCY-EXTR-CNT     COMP-3  PIC S9(7)  VALUE +0.
+000066 77  RECS-EXCP-CNT     COMP-3  PIC S9(7)  VALUE +0.
+000067 77  EOF-SW                    PIC X      VALUE 'N'.
+000068     88  END-OF-AM-FILE                   VALUE 'Y'.
+000069     SKIP1
+000070 77  WS-AGCY-SUB       COMP    PIC S9(4)  VALUE +0.
+000071 77  WS-AGCY-CNT       COMP-3  PIC S9(3)  VALUE +0.
+000072     SKIP1
+000073 01  ACPT-DATE                  PIC 9(6).
+000074 01  ACPT-DATE-X REDEFINES ACPT-DATE.
+000075     05  ACPT-YR                PIC 99.
+000076     05  ACPT-MO                PIC 99.
+000077     05  ACPT-DA                PIC 99.
+000078 01  WS-RUN-YEAR                PIC 9(4).
+000079 01  DSP-DATE.
+000080     05  DSP-MO                 PIC 99.
+000081     05  FILLER                 PIC X      VALUE '/'.
+000082     05  DSP-DA                 PIC 99.
+000083     05  FILLER                 PIC X      VALUE '/'.
+000084     05  DSP-YR                 PIC 99.
+000085     SKIP1
+000086 01  HEAD-A.
+000087     05  FILLER          PIC X(3)   VALUE SPACES.
+000088     05  HD-DATE         PIC X(8).
+000089     05  FILLER          PIC X(44)  VALUE SPACES.
+000090     05  FILLER       PIC X(22) VALUE 'OFFICE OF THE ASSESSOR'.
+000091     05  FILLER          PIC X(44)  VALUE SPACES.
+000092     05  FILLER          PIC X(5)   VALUE 'PAGE '.
+000093     05  HD-PAGE         PIC ZZ,ZZ9.
+000094     SKIP1
+000095 01  HEAD-B.
+000096     05  FILLER          PIC X(3)   VALUE SPACES.
+000097     05  FILLER          PIC X(8)   VALUE 'ASREA895'.
+000098     05  FILLER          PIC X(24)  VALUE SPACES.
+000099     05  FILLER          PIC X(55)  VALUE
+000100         'ANNUAL AGENCY VALUATION TREND EXTRACT'.
+000101     SKIP1
+000102 01  HEAD-C.
+000103     05  FILLER          PIC X(3)   VALUE SPACES.
+000104     05  FILLER          PIC X(16)  VALUE 'PROPERTY NUMBER'.
+000105     05  FILLER          PIC X(10)  VALUE 'VOLUME'.
+000106     05  FILLER          PIC X(30)  VALUE 'REASON'.
+000107     SKIP1
+000108 01  DETAIL-LINE.
+000109     05  FILLER          PIC X(4)   VALUE SPACES.
+000110     05  D-PROP          PIC 9(15).
+000111     05  FILLER          PIC X(3)   VALUE SPACES.
+000112     05  D-VOL           PIC 999.
+000113     05  FILLER          PIC X(5)   VALUE SPACES.
+000114     05  D-REASON        PIC X(30).
+000115     SKIP1
+000116 01  TOTAL-LINE-1.
+000117     05  FILLER          PIC X(3)   VALUE SPACES.
+000118     05  FILLER          PIC X(30)  VALUE
+000119         'TOTAL AGENCY MASTER RECS READ'.
+000120     05  TOT-READ        PIC Z,ZZZ,ZZ9.
+000121     SKIP1
+000122 01  TOTAL-LINE-2.
+000123     05  FILLER          PIC X(3)   VALUE SPACES.
+000124     05  FILLER          PIC X(30)  VALUE
+000125         'TOTAL AGENCY TREND RECS WRITTN'.
+000126     05  TOT-EXTR        PIC Z,ZZZ,ZZ9.
+000127     SKIP1
+000128 01  TOTAL-LINE-3.
+000129     05  FILLER          PIC X(3)   VALUE SPACES.
+000130     05  FILLER          PIC X(30)  VALUE
+000131         'TOTAL RECORDS EXCEPTED'.
+000132     05  TOT-EXCP        PIC Z,ZZZ,ZZ9.
+000133     EJECT
+000134 PROCEDURE DIVISION.
+000135     SKIP1
+000136 A010-HOUSEKEEPING.
+000137     OPEN INPUT  AGENCY-MASTER-FILE
+000138          OUTPUT AGENCY-TREND-FILE
+000139                 PRINT-FILE.
+000140     ACCEPT ACPT-DATE FROM DATE.
+000141     MOVE ACPT-MO TO DSP-MO.
+000142     MOVE ACPT-DA TO DSP-DA.
+000143     MOVE ACPT-YR TO DSP-YR.
+000144     MOVE DSP-DATE TO HD-DATE.
+000145     IF ACPT-YR LESS THAN 70
+000146         COMPUTE WS-RUN-YEAR = 2000 + ACPT-YR
+000147     ELSE
+000148         COMPUTE WS-RUN-YEAR = 1900 + ACPT-YR.
+000149     PERFORM B100-HEADING THRU B100-EXIT.
+000150     PERFORM A030-READ-AM-FILE THRU A030-EXIT.
+000151     PERFORM A020-MAINLINE THRU A020-EXIT
+000152         UNTIL END-OF-AM-FILE.
+000153     IF LINE-CNT GREATER THAN +55
+000154         PERFORM B100-HEADING THRU B100-EXIT.
+000155     MOVE RECS-READ-CNT TO TOT-READ.
+000156     MOVE AGCY-EXTR-CNT TO TOT-EXTR.
+000157     MOVE RECS-EXCP-CNT TO TOT-EXCP.
+000158     WRITE PRINT-REC FROM TOTAL-LINE-1 AFTER ADVANCING 3.
+000159     WRITE PRINT-REC FROM TOTAL-LINE-2 AFTER ADVANCING 1.
+000160     WRITE PRINT-REC FROM TOTAL-LINE-3 AFTER ADVANCING 1.
+000161     DISPLAY TOTAL-LINE-1.
+000162     DISPLAY TOTAL-LINE-2.
+000163     DISPLAY TOTAL-LINE-3.
+000164     CLOSE AGENCY-MASTER-FILE AGENCY-TREND-FILE PRINT-FILE.
+000165     STOP RUN.
+000166     SKIP1
+000167 A020-MAINLINE.
+000168     MOVE ZERO TO WS-AGCY-CNT.
+000169     PERFORM A040-WRITE-AGENCY-TREND THRU A040-EXIT
+000170         VARYING WS-AGCY-SUB FROM 1 BY 1
+000171         UNTIL WS-AGCY-SUB GREATER THAN 40.
+000172     IF WS-AGCY-CNT EQUAL ZERO
+000173         ADD +1 TO RECS-EXCP-CNT
+000174         IF LINE-CNT GREATER THAN +57
+000175             PERFORM B100-HEADING THRU B100-EXIT
+000176         END-IF
+000177         MOVE AM-PROP TO D-PROP
+000178         MOVE AM-VOL  TO D-VOL
+000179         MOVE 'PROPERTY CARRIES NO AGENCIES' TO D-REASON
+000180         WRITE PRINT-REC FROM DETAIL-LINE AFTER ADVANCING 1
+000181         ADD +1 TO LINE-CNT.
+000182     PERFORM A030-READ-AM-FILE THRU A030-EXIT.
+000183     SKIP1
+000184 A020-EXIT.
+000185     EXIT.
+000186     SKIP3
+000187 A030-READ-AM-FILE.
+000188     READ AGENCY-MASTER-FILE
+000189       AT END
+000190         MOVE 'Y' TO EOF-SW.
+000191     IF NOT END-OF-AM-FILE
+000192         ADD +1 TO RECS-READ-CNT.
+000193     SKIP1
+000194 A030-EXIT.
+000195     EXIT.
+000196     SKIP3
+000197 A040-WRITE-AGENCY-TREND.
+000198     IF AM-AGENCY (WS-AGCY-SUB) NOT EQUAL ZERO
+000199         MOVE WS-RUN-YEAR     TO AT-RUN-YEAR
+000200         MOVE AM-AGENCY (WS-AGCY-SUB) TO AT-AGENCY
+000201         MOVE AM-VOL          TO AT-VOL
+000202         MOVE AM-PROP         TO AT-PROP
+000203         MOVE AM-ASSD-VAL     TO AT-ASSD-VAL
+000204         MOVE AM-EQUL-VAL     TO AT-EQUL-VAL
+000205         WRITE AGENCY-TREND-REC
+000206         ADD +1 TO AGCY-EXTR-CNT
+000207         ADD +1 TO WS-AGCY-CNT.
+000208 A040-EXIT.
+000209     EXIT.
+000210     SKIP3
+000211 B100-HEADING.
+000212     ADD +1 TO PAGE-CNT.
+000213     MOVE PAGE-CNT TO HD-PAGE.
+000214     WRITE PRINT-REC FROM HEAD-A AFTER ADVANCING PAGE.
+000215     WRITE PRINT-REC FROM HEAD-B AFTER ADVANCING 2.
+000216     WRITE PRINT-REC FROM HEAD-C AFTER ADVANCING 2.
+000217     MOVE 1 TO LINE-CNT.
+000218     EJECT
+000219 B100-EXIT.
+000220     EXIT.
+000221     SKIP3
