@@ -0,0 +1,245 @@
+000001  IDENTIFICATION DIVISION.
+000002  PROGRAM-ID. ASREA896.
+000003  AUTHOR. T. BROWN.
+000004  DATE-WRITTEN. AUGUST 9, 2026.
+000005  DATE-COMPILED.
+000006*REMARKS. THE PURPOSE OF THIS PROGRAM IS TO EDIT THE SENIOR
+000007*         FREEZE MASTER/DETAIL EXTRACT (ASSFMSDTR1), WHICH IS
+000008*         IN KEY PARCEL (BUILDING) SEQUENCE, AND ROLL UP EACH
+000009*         CO-OP BUILDING'S UNIT RECORDS INTO ONE SUMMARY LINE.
+000010*         THE NUMBER OF UNIT RECORDS ACTUALLY PRESENT FOR THE
+000011*         BUILDING IS COMPARED TO THE BUILDING UNIT COUNT
+000012*         CARRIED ON THE MASTER SEGMENT SO A BUILDING THAT IS
+000013*         MISSING UNITS, OR THAT HAS UNITS NO LONGER ON THE
+000014*         MASTER SEGMENT, IS FLAGGED AS AN EXCEPTION.
+000015      SKIP2
+000016  ENVIRONMENT DIVISION.
+000017  CONFIGURATION SECTION.
+000018  SOURCE-COMPUTER. IBM-370.
+000019  OBJECT-COMPUTER. IBM-370.
+000020      SKIP1
+000021  INPUT-OUTPUT SECTION.
+000022  FILE-CONTROL.
+000023      SELECT SENFRZX-FILE  ASSIGN TO UT-S-SENFRZX.
+000024      SELECT PRINT-FILE    ASSIGN TO UT-S-PRINT.
+000025      SKIP2
+000026  DATA DIVISION.
+000027  FILE SECTION.
+000028      SKIP1
+000029  FD  SENFRZX-FILE
+000030      BLOCK  CONTAINS 0 CHARACTERS
+000031      RECORD CONTAINS 1265 CHARACTERS
+000032      RECORDING MODE IS F
+000033      LABEL  RECORDS ARE STANDARD
+000034      DATA RECORD IS SENFRZX-REC.
+000035  01  SENFRZX-REC.
+000036  COPY ASSFMSDTR1.
+000037      SKIP2
+000038  FD  PRINT-FILE
+000039      BLOCK  CONTAINS 0 RECORDS
+000040      RECORD CONTAINS 133 CHARACTERS
+000041      RECORDING MODE IS F
+000042      LABEL  RECORDS ARE STANDARD.
+000043      SKIP1
+000044  01  PRINT-REC               PIC X(133).
+000045      SKIP2
+000046  WORKING-STORAGE SECTION.
+000047      SKIP1
+000048  77  PAGE-CNT          COMP-3  PIC S9(5)  VALUE +0.
+000049  77  LINE-CNT          COMP-3  PIC S9(3)  VALUE +58.
+000050  77  RECS-READ-CNT     COMP-3  PIC S9(7)  VALUE +0.
+000051  77  COOP-RECS-CNT     COMP-3  PIC S9(7)  VALUE +0.
+000052  77  NONCOOP-RECS-CNT  COMP-3  PIC S9(7)  VALUE +0.
+000053  77  BLDG-CNT          COMP-3  PIC S9(7)  VALUE +0.
+000054  77  MISMATCH-CNT      COMP-3  PIC S9(7)  VALUE +0.
+000055  77  EOF-SW                    PIC X      VALUE 'N'.
+000056      88  END-OF-SENFRZX-FILE              VALUE 'Y'.
+000057  77  FIRST-REC-SW              PIC X      VALUE 'Y'.
+000058      88  FIRST-TIME                       VALUE 'Y'.
+000059      SKIP1
+000060  77  WS-BLDG-UNIT-CTR  COMP    PIC S9(5)  VALUE 0.
+000061      SKIP1
+000062  01  WS-HOLD-BUILDING.
+000063      05  WS-HOLD-KEYPCL        PIC 9(14)  VALUE ZERO.
+000064      05  WS-HOLD-BLDGUNITS     PIC 9(5)   VALUE ZERO.
+000065      05  WS-HOLD-BLDGSHARES    PIC 9(6)   VALUE ZERO.
+000066      05  WS-HOLD-CYFULLAV      PIC 9(9)   VALUE ZERO.
+000067      05  WS-HOLD-CYFULLEV      PIC 9(9)   VALUE ZERO.
+000068      05  WS-HOLD-HOUNITS       PIC 9(5)   VALUE ZERO.
+000069      05  WS-HOLD-HSUNITS       PIC 9(5)   VALUE ZERO.
+000070      05  WS-HOLD-SFSHARES      PIC 9(6)   VALUE ZERO.
+000071      SKIP1
+000072  01  ACPT-DATE                  PIC 9(6).
+000073  01  ACPT-DATE-X REDEFINES ACPT-DATE.
+000074      05  ACPT-YR                PIC 99.
+000075      05  ACPT-MO                PIC 99.
+000076      05  ACPT-DA                PIC 99.
+000077  01  DSP-DATE.
+000078      05  DSP-MO                 PIC 99.
+000079      05  FILLER                 PIC X      VALUE '/'.
+000080      05  DSP-DA                 PIC 99.
+000081      05  FILLER                 PIC X      VALUE '/'.
+000082      05  DSP-YR                 PIC 99.
+000083      SKIP1
+000084  01  HEAD-A.
+000085      05  FILLER          PIC X(3)   VALUE SPACES.
+000086      05  HD-DATE         PIC X(8).
+000087      05  FILLER          PIC X(44)  VALUE SPACES.
+000088      05  FILLER       PIC X(22) VALUE 'OFFICE OF THE ASSESSOR'.
+000089      05  FILLER          PIC X(44)  VALUE SPACES.
+000090      05  FILLER          PIC X(5)   VALUE 'PAGE '.
+000091      05  HD-PAGE         PIC ZZ,ZZ9.
+000092      SKIP1
+000093  01  HEAD-B.
+000094      05  FILLER          PIC X(3)   VALUE SPACES.
+000095      05  FILLER          PIC X(8)   VALUE 'ASREA896'.
+000096      05  FILLER          PIC X(23)  VALUE SPACES.
+000097      05  FILLER          PIC X(56)  VALUE
+000098          'CO-OP BUILDING SENIOR FREEZE ROLL-UP REPORT'.
+000099      SKIP1
+000100  01  HEAD-C.
+000101      05  FILLER          PIC X(3)   VALUE SPACES.
+000102      05  FILLER          PIC X(15)  VALUE 'KEY PARCEL'.
+000103      05  FILLER          PIC X(9)   VALUE 'UNITS-M'.
+000104      05  FILLER          PIC X(9)   VALUE 'UNITS-A'.
+000105      05  FILLER          PIC X(10)  VALUE 'SHARES'.
+000106      05  FILLER          PIC X(16)  VALUE 'BLDG FULL AV'.
+000107      05  FILLER          PIC X(16)  VALUE 'BLDG FULL EV'.
+000108      05  FILLER          PIC X(25)  VALUE 'EXCEPTION'.
+000109      SKIP1
+000110  01  BLDG-LINE.
+000111      05  FILLER          PIC X(3)   VALUE SPACES.
+000112      05  BL-KEYPCL       PIC Z(13)9.
+000113      05  FILLER          PIC X(1)   VALUE SPACES.
+000114      05  BL-UNITS-DECL   PIC ZZZZ9.
+000115      05  FILLER          PIC X(3)   VALUE SPACES.
+000116      05  BL-UNITS-ACTUAL PIC ZZZZ9.
+000117      05  FILLER          PIC X(3)   VALUE SPACES.
+000118      05  BL-SHARES       PIC Z(5)9.
+000119      05  FILLER          PIC X(2)   VALUE SPACES.
+000120      05  BL-FULLAV       PIC Z(8)9.
+000121      05  FILLER          PIC X(2)   VALUE SPACES.
+000122      05  BL-FULLEV       PIC Z(8)9.
+000123      05  FILLER          PIC X(2)   VALUE SPACES.
+000124      05  BL-MSG          PIC X(25).
+000125      SKIP1
+000126  01  TOTAL-LINE-1.
+000127      05  FILLER          PIC X(3)   VALUE SPACES.
+000128      05  FILLER          PIC X(34)  VALUE
+000129          'TOTAL SENIOR FREEZE RECORDS READ'.
+000130      05  TOT-READ        PIC Z,ZZZ,ZZ9.
+000131      SKIP1
+000132  01  TOTAL-LINE-2.
+000133      05  FILLER          PIC X(3)   VALUE SPACES.
+000134      05  FILLER          PIC X(34)  VALUE
+000135          'TOTAL CO-OP UNIT RECORDS READ'.
+000136      05  TOT-COOP        PIC Z,ZZZ,ZZ9.
+000137      SKIP1
+000138  01  TOTAL-LINE-3.
+000139      05  FILLER          PIC X(3)   VALUE SPACES.
+000140      05  FILLER          PIC X(34)  VALUE
+000141          'TOTAL NON-COOP RECORDS READ'.
+000142      05  TOT-NONCOOP     PIC Z,ZZZ,ZZ9.
+000143      SKIP1
+000144  01  TOTAL-LINE-4.
+000145      05  FILLER          PIC X(3)   VALUE SPACES.
+000146      05  FILLER          PIC X(34)  VALUE
+000147          'TOTAL CO-OP BUILDINGS ROLLED UP'.
+000148      05  TOT-BLDGS       PIC Z,ZZZ,ZZ9.
+000149      SKIP1
+000150  01  TOTAL-LINE-5.
+000151      05  FILLER          PIC X(3)   VALUE SPACES.
+000152      05  FILLER          PIC X(34)  VALUE
+000153          'TOTAL BUILDINGS WITH UNIT MISMATCH'.
+000154      05  TOT-MISMATCH    PIC Z,ZZZ,ZZ9.
+000155      EJECT
+000156  PROCEDURE DIVISION.
+000157      SKIP1
+000158  A010-HOUSEKEEPING.
+000159      OPEN INPUT SENFRZX-FILE OUTPUT PRINT-FILE.
+000160      ACCEPT ACPT-DATE FROM DATE.
+000161      MOVE ACPT-MO TO DSP-MO.
+000162      MOVE ACPT-DA TO DSP-DA.
+000163      MOVE ACPT-YR TO DSP-YR.
+000164      MOVE DSP-DATE TO HD-DATE.
+000165      PERFORM B100-HEADING THRU B100-EXIT.
+000166      PERFORM A040-READ-SENFRZX-FILE THRU A040-EXIT.
+000167      PERFORM A020-MAINLINE THRU A020-EXIT
+000168          UNTIL END-OF-SENFRZX-FILE.
+000169      IF WS-BLDG-UNIT-CTR GREATER THAN ZERO
+000170          PERFORM A050-PRINT-BUILDING THRU A050-EXIT.
+000171      IF LINE-CNT GREATER THAN +50
+000172          PERFORM B100-HEADING THRU B100-EXIT.
+000173      MOVE RECS-READ-CNT    TO TOT-READ.
+000174      MOVE COOP-RECS-CNT    TO TOT-COOP.
+000175      MOVE NONCOOP-RECS-CNT TO TOT-NONCOOP.
+000176      MOVE BLDG-CNT         TO TOT-BLDGS.
+000177      MOVE MISMATCH-CNT     TO TOT-MISMATCH.
+000178      WRITE PRINT-REC FROM TOTAL-LINE-1 AFTER ADVANCING 3.
+000179      WRITE PRINT-REC FROM TOTAL-LINE-2 AFTER ADVANCING 1.
+000180      WRITE PRINT-REC FROM TOTAL-LINE-3 AFTER ADVANCING 1.
+000181      WRITE PRINT-REC FROM TOTAL-LINE-4 AFTER ADVANCING 1.
+000182      WRITE PRINT-REC FROM TOTAL-LINE-5 AFTER ADVANCING 1.
+000183      DISPLAY TOTAL-LINE-1.
+000184      DISPLAY TOTAL-LINE-2.
+000185      DISPLAY TOTAL-LINE-3.
+000186      DISPLAY TOTAL-LINE-4.
+000187      DISPLAY TOTAL-LINE-5.
+000188      CLOSE SENFRZX-FILE PRINT-FILE.
+000189      STOP RUN.
+000190      SKIP1
+000191  A020-MAINLINE.
+000192      IF OF-C145-RECCODE EQUAL '2'
+000193          ADD +1 TO COOP-RECS-CNT
+000194          IF NOT FIRST-TIME
+000195            AND OF-C145-KEYPCL NOT EQUAL WS-HOLD-KEYPCL
+000196             PERFORM A050-PRINT-BUILDING THRU A050-EXIT
+000197             MOVE 0 TO WS-BLDG-UNIT-CTR
+000198          MOVE 'N' TO FIRST-REC-SW
+000199          MOVE OF-C145-KEYPCL     TO WS-HOLD-KEYPCL
+000200          MOVE OF-C145-BLDGUNITS  TO WS-HOLD-BLDGUNITS
+000201          MOVE OF-C145-BLDGSHARES TO WS-HOLD-BLDGSHARES
+000202          MOVE OF-C145-CYFULLAV   TO WS-HOLD-CYFULLAV
+000203          MOVE OF-C145-CYFULLEV   TO WS-HOLD-CYFULLEV
+000204          MOVE OF-C145-HOUNITS    TO WS-HOLD-HOUNITS
+000205          MOVE OF-C145-HSUNITS    TO WS-HOLD-HSUNITS
+000206          MOVE OF-C145-SFSHARES   TO WS-HOLD-SFSHARES
+000207          ADD +1 TO WS-BLDG-UNIT-CTR
+000208      ELSE
+000209          ADD +1 TO NONCOOP-RECS-CNT.
+000210      ADD +1 TO RECS-READ-CNT.
+000211      PERFORM A040-READ-SENFRZX-FILE THRU A040-EXIT.
+000212  A020-EXIT. EXIT.
+000213      SKIP1
+000214  A040-READ-SENFRZX-FILE.
+000215      READ SENFRZX-FILE AT END
+000216          MOVE 'Y' TO EOF-SW.
+000217  A040-EXIT. EXIT.
+000218      SKIP1
+000219  A050-PRINT-BUILDING.
+000220      ADD +1 TO BLDG-CNT.
+000221      IF WS-BLDG-UNIT-CTR NOT EQUAL WS-HOLD-BLDGUNITS
+000222          ADD +1 TO MISMATCH-CNT
+000223          MOVE 'UNIT COUNT MISMATCH' TO BL-MSG
+000224      ELSE
+000225          MOVE SPACES TO BL-MSG.
+000226      IF LINE-CNT GREATER THAN +55
+000227          PERFORM B100-HEADING THRU B100-EXIT.
+000228      MOVE WS-HOLD-KEYPCL    TO BL-KEYPCL.
+000229      MOVE WS-HOLD-BLDGUNITS TO BL-UNITS-DECL.
+000230      MOVE WS-BLDG-UNIT-CTR  TO BL-UNITS-ACTUAL.
+000231      MOVE WS-HOLD-BLDGSHARES TO BL-SHARES.
+000232      MOVE WS-HOLD-CYFULLAV  TO BL-FULLAV.
+000233      MOVE WS-HOLD-CYFULLEV  TO BL-FULLEV.
+000234      WRITE PRINT-REC FROM BLDG-LINE AFTER ADVANCING 2.
+000235      ADD +1 TO LINE-CNT.
+000236  A050-EXIT. EXIT.
+000237      SKIP1
+000238  B100-HEADING.
+000239      ADD +1 TO PAGE-CNT.
+000240      MOVE PAGE-CNT TO HD-PAGE.
+000241      WRITE PRINT-REC FROM HEAD-A AFTER PAGE.
+000242      WRITE PRINT-REC FROM HEAD-B AFTER ADVANCING 2.
+000243      WRITE PRINT-REC FROM HEAD-C AFTER ADVANCING 2.
+000244      MOVE +5 TO LINE-CNT.
+000245  B100-EXIT. EXIT.
