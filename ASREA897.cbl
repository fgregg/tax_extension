@@ -0,0 +1,256 @@
+000001  IDENTIFICATION DIVISION.
+000002  PROGRAM-ID. ASREA897.
+000003  AUTHOR. T. BROWN.
+000004  DATE-WRITTEN. AUGUST 9, 2026.
+000005  DATE-COMPILED.
+000006*REMARKS. THE PURPOSE OF THIS PROGRAM IS TO AUDIT THE SENIOR
+000007*         CITIZEN HOMESTEAD EXEMPTION AMOUNT (EQ-SC-HMESTD-AMT)
+000008*         CARRIED ON THE EQUALIZED VALUATION FILE.  A RECORD
+000009*         WHOSE EXEMPTION AMOUNT EXCEEDS ITS OWN ASSESSED
+000010*         VALUE, OR THAT CARRIES AN EXEMPTION AMOUNT AGAINST A
+000011*         ZERO ASSESSED VALUE, IS PRINTED AS AN EXCEPTION.
+000012*         COUNTS AND DOLLAR TOTALS FOR THE EXEMPTION, AND FOR
+000013*         THE EXCEPTIONS FOUND, ARE ALSO ACCUMULATED BY TOWN.
+000014      SKIP2
+000015  ENVIRONMENT DIVISION.
+000016  CONFIGURATION SECTION.
+000017  SOURCE-COMPUTER. IBM-370.
+000018  OBJECT-COMPUTER. IBM-370.
+000019      SKIP1
+000020  INPUT-OUTPUT SECTION.
+000021  FILE-CONTROL.
+000022      SELECT EQUAL-VALUE ASSIGN TO UT-S-EQUALVAL.
+000023      SELECT PRINT-FILE  ASSIGN TO UT-S-PRINT.
+000024      SKIP2
+000025  DATA DIVISION.
+000026  FILE SECTION.
+000027      SKIP1
+000028  FD  EQUAL-VALUE
+000029      BLOCK  CONTAINS 0 RECORDS
+000030      RECORD CONTAINS 115 CHARACTERS
+000031      RECORDING MODE IS F
+000032      LABEL  RECORDS ARE STANDARD
+000033      DATA RECORD IS EQ-REC.
+000034  01  EQ-REC.
+000035  COPY EQVALRD01.
+000036      SKIP2
+000037  FD  PRINT-FILE
+000038      BLOCK  CONTAINS 0 RECORDS
+000039      RECORD CONTAINS 133 CHARACTERS
+000040      RECORDING MODE IS F
+000041      LABEL  RECORDS ARE STANDARD.
+000042      SKIP1
+000043  01  PRINT-REC               PIC X(133).
+000044      SKIP2
+000045  WORKING-STORAGE SECTION.
+000046      SKIP1
+000047  77  PAGE-CNT          COMP-3  PIC S9(5)  VALUE +0.
+000048  77  LINE-CNT          COMP-3  PIC S9(3)  VALUE +58.
+000049  77  RECS-READ-CNT     COMP-3  PIC S9(7)  VALUE +0.
+000050  77  EOF-SW                    PIC X      VALUE 'N'.
+000051      88  END-OF-EQVAL-FILE                VALUE 'Y'.
+000052      SKIP1
+000053  01  UNPK-TXCD           PIC 9(5).
+000054  01  FILLER REDEFINES UNPK-TXCD.
+000055      05  W-TOWN          PIC 99.
+000056      05  FILLER          PIC 999.
+000057      SKIP1
+000058  01  ACPT-DATE                  PIC 9(6).
+000059  01  ACPT-DATE-X REDEFINES ACPT-DATE.
+000060      05  ACPT-YR                PIC 99.
+000061      05  ACPT-MO                PIC 99.
+000062      05  ACPT-DA                PIC 99.
+000063  01  DSP-DATE.
+000064      05  DSP-MO                 PIC 99.
+000065      05  FILLER                 PIC X      VALUE '/'.
+000066      05  DSP-DA                 PIC 99.
+000067      05  FILLER                 PIC X      VALUE '/'.
+000068      05  DSP-YR                 PIC 99.
+000069      SKIP1
+000070  01  TOWN-TOTALS-TABLE.
+000071      05  TOWN-TOTAL OCCURS 99 TIMES.
+000072          10  TT-SCHMSTD-CNT     PIC 9(5)  COMP-3.
+000073          10  TT-SCHMSTD-AMT     PIC 9(9)  COMP-3.
+000074          10  TT-EXCP-CNT        PIC 9(5)  COMP-3.
+000075      SKIP1
+000076  77  SUB-TOWN          COMP-3  PIC S9(3)  VALUE +0.
+000077      SKIP1
+000078  77  GR-SCHMSTD-CNT    COMP-3  PIC S9(7)  VALUE +0.
+000079  77  GR-SCHMSTD-AMT    COMP-3  PIC S9(9)  VALUE +0.
+000080  77  GR-EXCP-CNT       COMP-3  PIC S9(7)  VALUE +0.
+000081      SKIP1
+000082  01  HEAD-A.
+000083      05  FILLER          PIC X(3)   VALUE SPACES.
+000084      05  HD-DATE         PIC X(8).
+000085      05  FILLER          PIC X(44)  VALUE SPACES.
+000086      05  FILLER       PIC X(22) VALUE 'OFFICE OF THE ASSESSOR'.
+000087      05  FILLER          PIC X(44)  VALUE SPACES.
+000088      05  FILLER          PIC X(5)   VALUE 'PAGE '.
+000089      05  HD-PAGE         PIC ZZ,ZZ9.
+000090      SKIP1
+000091  01  HEAD-B.
+000092      05  FILLER          PIC X(3)   VALUE SPACES.
+000093      05  FILLER          PIC X(8)   VALUE 'ASREA897'.
+000094      05  FILLER          PIC X(21)  VALUE SPACES.
+000095      05  FILLER          PIC X(56)  VALUE
+000096          'SENIOR CITIZEN HOMESTEAD EXEMPTION AUDIT REPORT'.
+000097      SKIP1
+000098  01  HEAD-C.
+000099      05  FILLER          PIC X(3)   VALUE SPACES.
+000100      05  FILLER          PIC X(7)   VALUE 'TOWN'.
+000101      05  FILLER          PIC X(7)   VALUE 'VOL'.
+000102      05  FILLER          PIC X(18)  VALUE 'PROPERTY NUMBER'.
+000103      05  FILLER          PIC X(16)  VALUE 'ASSESSED VALUE'.
+000104      05  FILLER          PIC X(16)  VALUE 'SC HMSTD AMT'.
+000105      05  FILLER          PIC X(30)  VALUE 'EXCEPTION'.
+000106      SKIP1
+000107  01  EXCP-LINE.
+000108      05  FILLER          PIC X(4)   VALUE SPACES.
+000109      05  EX-TOWN         PIC Z9.
+000110      05  FILLER          PIC X(4)   VALUE SPACES.
+000111      05  EX-VOL          PIC ZZ9.
+000112      05  FILLER          PIC X(4)   VALUE SPACES.
+000113      05  EX-PROP         PIC Z(14)9.
+000114      05  FILLER          PIC X(2)   VALUE SPACES.
+000115      05  EX-ASSDVAL      PIC -Z(9)9.
+000116      05  FILLER          PIC X(2)   VALUE SPACES.
+000117      05  EX-SCAMT        PIC -Z(9)9.
+000118      05  FILLER          PIC X(2)   VALUE SPACES.
+000119      05  EX-MSG          PIC X(30).
+000120      SKIP1
+000121  01  DETAIL-LINE.
+000122      05  FILLER          PIC X(4)   VALUE SPACES.
+000123      05  D-TOWN          PIC 99.
+000124      05  FILLER          PIC X(6)   VALUE SPACES.
+000125      05  D-SCHMSTD-CNT   PIC ZZZ,ZZ9.
+000126      05  FILLER          PIC X(3)   VALUE SPACES.
+000127      05  D-SCHMSTD-AMT   PIC ZZZ,ZZZ,ZZ9.
+000128      05  FILLER          PIC X(3)   VALUE SPACES.
+000129      05  D-EXCP-CNT      PIC ZZZ,ZZ9.
+000130      SKIP1
+000131  01  TOTAL-LINE-1.
+000132      05  FILLER          PIC X(3)   VALUE SPACES.
+000133      05  FILLER          PIC X(30)  VALUE
+000134          'TOTAL EQVAL RECORDS READ'.
+000135      05  TOT-READ        PIC Z,ZZZ,ZZ9.
+000136      SKIP1
+000137  01  TOTAL-LINE-2.
+000138      05  FILLER          PIC X(3)   VALUE SPACES.
+000139      05  FILLER          PIC X(30)  VALUE
+000140          'TOTAL SC HOMESTEAD RECS'.
+000141      05  TOT-SCHMSTD-CNT PIC Z,ZZZ,ZZ9.
+000142      05  FILLER          PIC X(3)   VALUE SPACES.
+000143      05  TOT-SCHMSTD-AMT PIC ZZZ,ZZZ,ZZ9.
+000144      SKIP1
+000145  01  TOTAL-LINE-3.
+000146      05  FILLER          PIC X(3)   VALUE SPACES.
+000147      05  FILLER          PIC X(30)  VALUE
+000148          'TOTAL SC HOMESTEAD EXCEPTIONS'.
+000149      05  TOT-EXCP-CNT    PIC Z,ZZZ,ZZ9.
+000150      EJECT
+000151  PROCEDURE DIVISION.
+000152      SKIP1
+000153  A010-HOUSEKEEPING.
+000154      OPEN INPUT EQUAL-VALUE OUTPUT PRINT-FILE.
+000155      PERFORM A015-INIT-TOWN-TABLE THRU A015-EXIT
+000156          VARYING SUB-TOWN FROM +1 BY +1
+000157          UNTIL SUB-TOWN GREATER THAN +99.
+000158      ACCEPT ACPT-DATE FROM DATE.
+000159      MOVE ACPT-MO TO DSP-MO.
+000160      MOVE ACPT-DA TO DSP-DA.
+000161      MOVE ACPT-YR TO DSP-YR.
+000162      MOVE DSP-DATE TO HD-DATE.
+000163      PERFORM B100-HEADING THRU B100-EXIT.
+000164      PERFORM A030-READ-EQVAL-FILE THRU A030-EXIT.
+000165      PERFORM A020-MAINLINE THRU A020-EXIT
+000166          UNTIL END-OF-EQVAL-FILE.
+000167      IF LINE-CNT GREATER THAN +50
+000168          PERFORM B100-HEADING THRU B100-EXIT.
+000169      PERFORM A080-PRINT-TOWN-LINES THRU A080-EXIT
+000170          VARYING SUB-TOWN FROM +1 BY +1
+000171          UNTIL SUB-TOWN GREATER THAN +99.
+000172      MOVE RECS-READ-CNT   TO TOT-READ.
+000173      MOVE GR-SCHMSTD-CNT  TO TOT-SCHMSTD-CNT.
+000174      MOVE GR-SCHMSTD-AMT  TO TOT-SCHMSTD-AMT.
+000175      MOVE GR-EXCP-CNT     TO TOT-EXCP-CNT.
+000176      WRITE PRINT-REC FROM TOTAL-LINE-1 AFTER ADVANCING 3.
+000177      WRITE PRINT-REC FROM TOTAL-LINE-2 AFTER ADVANCING 2.
+000178      WRITE PRINT-REC FROM TOTAL-LINE-3 AFTER ADVANCING 1.
+000179      DISPLAY TOTAL-LINE-1.
+000180      DISPLAY TOTAL-LINE-2.
+000181      DISPLAY TOTAL-LINE-3.
+000182      CLOSE EQUAL-VALUE PRINT-FILE.
+000183      STOP RUN.
+000184      SKIP1
+000185  A015-INIT-TOWN-TABLE.
+000186      MOVE ZERO TO TT-SCHMSTD-CNT (SUB-TOWN)
+000187                   TT-SCHMSTD-AMT (SUB-TOWN)
+000188                   TT-EXCP-CNT    (SUB-TOWN).
+000189  A015-EXIT. EXIT.
+000190      SKIP1
+000191  A020-MAINLINE.
+000192      MOVE EQ-TXCD TO UNPK-TXCD.
+000193      IF W-TOWN GREATER THAN ZERO AND NOT GREATER THAN +99
+000194          IF EQ-SC-HMESTD-AMT GREATER THAN ZERO
+000195              ADD +1 TO TT-SCHMSTD-CNT (W-TOWN)
+000196                        GR-SCHMSTD-CNT
+000197             ADD EQ-SC-HMESTD-AMT TO TT-SCHMSTD-AMT (W-TOWN)
+000198                                     GR-SCHMSTD-AMT
+000199             IF EQ-SC-HMESTD-AMT GREATER THAN EQ-ASSD-VAL
+000200                 OR EQ-ASSD-VAL EQUAL ZERO
+000201                 ADD +1 TO TT-EXCP-CNT (W-TOWN)
+000202                           GR-EXCP-CNT
+000203                 PERFORM A060-PRINT-EXCEPTION THRU A060-EXIT
+000204             END-IF
+000205          END-IF
+000206      END-IF.
+000207      PERFORM A030-READ-EQVAL-FILE THRU A030-EXIT.
+000208  A020-EXIT. EXIT.
+000209      SKIP1
+000210  A030-READ-EQVAL-FILE.
+000211      READ EQUAL-VALUE AT END
+000212          MOVE 'Y' TO EOF-SW.
+000213      IF NOT END-OF-EQVAL-FILE
+000214          ADD +1 TO RECS-READ-CNT.
+000215  A030-EXIT. EXIT.
+000216      SKIP1
+000217  A060-PRINT-EXCEPTION.
+000218      IF LINE-CNT GREATER THAN +55
+000219          PERFORM B100-HEADING THRU B100-EXIT.
+000220      MOVE W-TOWN          TO EX-TOWN.
+000221      MOVE EQ-VOL          TO EX-VOL.
+000222      MOVE EQ-PROP         TO EX-PROP.
+000223      MOVE EQ-ASSD-VAL     TO EX-ASSDVAL.
+000224      MOVE EQ-SC-HMESTD-AMT TO EX-SCAMT.
+000225      IF EQ-ASSD-VAL EQUAL ZERO
+000226          MOVE 'EXEMPTION AGAINST ZERO ASSESSED VALUE'
+000227              TO EX-MSG
+000228      ELSE
+000229          MOVE 'EXEMPTION EXCEEDS ASSESSED VALUE'
+000230              TO EX-MSG.
+000231      WRITE PRINT-REC FROM EXCP-LINE AFTER ADVANCING 1.
+000232      ADD +1 TO LINE-CNT.
+000233  A060-EXIT. EXIT.
+000234      SKIP1
+000235  A080-PRINT-TOWN-LINES.
+000236      IF TT-SCHMSTD-CNT (SUB-TOWN) GREATER THAN ZERO
+000237          IF LINE-CNT GREATER THAN +57
+000238              PERFORM B100-HEADING THRU B100-EXIT
+000239         END-IF
+000240         MOVE SUB-TOWN TO D-TOWN
+000241          MOVE TT-SCHMSTD-CNT (SUB-TOWN) TO D-SCHMSTD-CNT
+000242          MOVE TT-SCHMSTD-AMT (SUB-TOWN) TO D-SCHMSTD-AMT
+000243          MOVE TT-EXCP-CNT    (SUB-TOWN) TO D-EXCP-CNT
+000244          WRITE PRINT-REC FROM DETAIL-LINE AFTER ADVANCING 2
+000245          ADD +2 TO LINE-CNT
+000246      END-IF.
+000247  A080-EXIT. EXIT.
+000248      SKIP1
+000249  B100-HEADING.
+000250      ADD +1 TO PAGE-CNT.
+000251      MOVE PAGE-CNT TO HD-PAGE.
+000252      WRITE PRINT-REC FROM HEAD-A AFTER PAGE.
+000253      WRITE PRINT-REC FROM HEAD-B AFTER ADVANCING 2.
+000254      WRITE PRINT-REC FROM HEAD-C AFTER ADVANCING 2.
+000255      MOVE +6 TO LINE-CNT.
+000256  B100-EXIT. EXIT.
