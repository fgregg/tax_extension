@@ -0,0 +1,217 @@
+00001  IDENTIFICATION DIVISION.
+00002  PROGRAM-ID. ASREA898.
+00003  AUTHOR. T. BROWN.
+00004  DATE-WRITTEN. AUGUST 9, 2026.
+00005  DATE-COMPILED.
+00006 *REMARKS. THE PURPOSE OF THIS PROGRAM IS TO SUMMARIZE, BY TOWN,
+00007 *         THE PROPERTY MASTER RECORDS CARRYING THE COOK COUNTY
+00008 *         OMITTED ASSESSMENT TAX TYPE (PM-TXTYP '6').  AN
+00009 *         OMITTED ASSESSMENT IS A BACK ASSESSMENT LEVIED AGAINST
+00010 *         A PROPERTY THAT WAS LEFT OFF THE ROLLS IN A PRIOR YEAR.
+00011 *         COUNTS AND ASSESSED/EQUALIZED VALUATION DOLLAR TOTALS
+00012 *         ARE ACCUMULATED BY TOWN AND REPORTED, ALONG WITH A
+00013 *         GRAND TOTAL, SO THE ASSESSOR'S OFFICE CAN SEE HOW MANY
+00014 *         OMITTED ASSESSMENTS ARE CARRIED AND WHERE THEY FALL.
+00015      SKIP2
+00016  ENVIRONMENT DIVISION.
+00017  CONFIGURATION SECTION.
+00018  SOURCE-COMPUTER. IBM-370.
+00019  OBJECT-COMPUTER. IBM-370.
+00020      SKIP1
+00021  INPUT-OUTPUT SECTION.
+00022  FILE-CONTROL.
+00023      SELECT PROP-MASTER ASSIGN TO UT-S-PROPMSTR.
+00024      SELECT PRINT-FILE  ASSIGN TO UT-S-PRINT.
+00025      SKIP2
+00026  DATA DIVISION.
+00027  FILE SECTION.
+00028      SKIP1
+00029  FD  PROP-MASTER
+00030      BLOCK  CONTAINS 0 CHARACTERS
+00031      RECORD CONTAINS 29 TO 1275 CHARACTERS
+00032      RECORDING MODE IS S
+00033      LABEL  RECORDS ARE STANDARD
+00034      DATA RECORD IS PM-REC.
+00035  01  PM-REC.
+00036  COPY PROPMSRD01.
+00037      SKIP2
+00038  FD  PRINT-FILE
+00039      BLOCK  CONTAINS 0 RECORDS
+00040      RECORD CONTAINS 133 CHARACTERS
+00041      RECORDING MODE IS F
+00042      LABEL  RECORDS ARE STANDARD.
+00043      SKIP1
+00044  01  PRINT-REC               PIC X(133).
+00045      SKIP2
+00046  WORKING-STORAGE SECTION.
+00047      SKIP1
+00048  77  PAGE-CNT          COMP-3  PIC S9(5)  VALUE +0.
+00049  77  LINE-CNT          COMP-3  PIC S9(3)  VALUE +58.
+00050  77  RECS-READ-CNT     COMP-3  PIC S9(7)  VALUE +0.
+00051  77  OMIT-RECS-CNT     COMP-3  PIC S9(7)  VALUE +0.
+00052  77  EOF-SW                    PIC X      VALUE 'N'.
+00053      88  END-OF-PROP-FILE                 VALUE 'Y'.
+00054      SKIP1
+00055  01  UNPK-TXCD           PIC 9(5).
+00056  01  FILLER REDEFINES UNPK-TXCD.
+00055A     05  W-TOWN          PIC 99.
+00055B     05  FILLER          PIC 999.
+00056      SKIP1
+00057  01  ACPT-DATE                  PIC 9(6).
+00058  01  ACPT-DATE-X REDEFINES ACPT-DATE.
+00059      05  ACPT-YR                PIC 99.
+00060      05  ACPT-MO                PIC 99.
+00061      05  ACPT-DA                PIC 99.
+00062  01  DSP-DATE.
+00063      05  DSP-MO                 PIC 99.
+00064      05  FILLER                 PIC X      VALUE '/'.
+00065      05  DSP-DA                 PIC 99.
+00066      05  FILLER                 PIC X      VALUE '/'.
+00067      05  DSP-YR                 PIC 99.
+00068      SKIP1
+00069  01  TOWN-TOTALS-TABLE.
+00070      05  TOWN-TOTAL OCCURS 99 TIMES.
+00071          10  TT-OMIT-CNT        PIC 9(5)  COMP-3.
+00072          10  TT-OMIT-ASDVAL     PIC S9(9) COMP-3.
+00073          10  TT-OMIT-EQVAL      PIC S9(9) COMP-3.
+00074      SKIP1
+00075  77  SUB-TOWN          COMP-3  PIC S9(3)  VALUE +0.
+00076      SKIP1
+00077  77  GR-OMIT-CNT       COMP-3  PIC S9(7)  VALUE +0.
+00078  77  GR-OMIT-ASDVAL    COMP-3  PIC S9(9)  VALUE +0.
+00079  77  GR-OMIT-EQVAL     COMP-3  PIC S9(9)  VALUE +0.
+00080      SKIP1
+00081  01  HEAD-A.
+00082      05  FILLER          PIC X(3)   VALUE SPACES.
+00083      05  HD-DATE         PIC X(8).
+00084      05  FILLER          PIC X(44)  VALUE SPACES.
+00085      05  FILLER       PIC X(22) VALUE 'OFFICE OF THE ASSESSOR'.
+00086      05  FILLER          PIC X(44)  VALUE SPACES.
+00087      05  FILLER          PIC X(5)   VALUE 'PAGE '.
+00088      05  HD-PAGE         PIC ZZ,ZZ9.
+00089      SKIP1
+00090  01  HEAD-B.
+00091      05  FILLER          PIC X(3)   VALUE SPACES.
+00092      05  FILLER          PIC X(8)   VALUE 'ASREA898'.
+00093      05  FILLER          PIC X(24)  VALUE SPACES.
+00094      05  FILLER          PIC X(50)  VALUE
+00095          'OMITTED ASSESSMENT SUMMARY REPORT'.
+00096      SKIP1
+00097  01  HEAD-C.
+00098      05  FILLER          PIC X(3)   VALUE SPACES.
+00099      05  FILLER          PIC X(7)   VALUE 'TOWN'.
+00100      05  FILLER          PIC X(14)  VALUE 'OMIT COUNT'.
+00101      05  FILLER          PIC X(16)  VALUE 'ASSESSED VALUE'.
+00102      05  FILLER          PIC X(16)  VALUE 'EQUALIZED VALUE'.
+00103      SKIP1
+00104  01  DETAIL-LINE.
+00105      05  FILLER          PIC X(4)   VALUE SPACES.
+00106      05  D-TOWN          PIC 99.
+00107      05  FILLER          PIC X(6)   VALUE SPACES.
+00108      05  D-OMIT-CNT      PIC ZZ,ZZ9.
+00109      05  FILLER          PIC X(4)   VALUE SPACES.
+00110      05  D-OMIT-ASDVAL   PIC ZZZ,ZZZ,ZZ9.
+00111      05  FILLER          PIC X(2)   VALUE SPACES.
+00112      05  D-OMIT-EQVAL    PIC ZZZ,ZZZ,ZZ9.
+00113      SKIP1
+00114  01  TOTAL-LINE-1.
+00115      05  FILLER          PIC X(3)   VALUE SPACES.
+00116      05  FILLER          PIC X(30)  VALUE
+00117          'TOTAL PROP MSTR RECORDS READ'.
+00118      05  TOT-READ        PIC Z,ZZZ,ZZ9.
+00119      SKIP1
+00120  01  TOTAL-LINE-2.
+00121      05  FILLER          PIC X(3)   VALUE SPACES.
+00122      05  FILLER          PIC X(30)  VALUE
+00123          'TOTAL OMITTED ASSESSMENT RECS'.
+00124      05  TOT-OMIT-CNT    PIC Z,ZZZ,ZZ9.
+00125      05  FILLER          PIC X(3)   VALUE SPACES.
+00126      05  TOT-OMIT-ASDVAL PIC ZZZ,ZZZ,ZZ9.
+00127      05  FILLER          PIC X(3)   VALUE SPACES.
+00128      05  TOT-OMIT-EQVAL  PIC ZZZ,ZZZ,ZZ9.
+00129      EJECT
+00130  PROCEDURE DIVISION.
+00131      SKIP1
+00132  A010-HOUSEKEEPING.
+00133      OPEN INPUT PROP-MASTER OUTPUT PRINT-FILE.
+00132A     PERFORM A015-INIT-TOWN-TABLE THRU A015-EXIT
+00132B         VARYING SUB-TOWN FROM +1 BY +1
+00132C         UNTIL SUB-TOWN GREATER THAN +99.
+00134      ACCEPT ACPT-DATE FROM DATE.
+00135      MOVE ACPT-MO TO DSP-MO.
+00136      MOVE ACPT-DA TO DSP-DA.
+00137      MOVE ACPT-YR TO DSP-YR.
+00138      MOVE DSP-DATE TO HD-DATE.
+00139      PERFORM B100-HEADING THRU B100-EXIT.
+00140      PERFORM A030-READ-PROP-FILE THRU A030-EXIT.
+00141      PERFORM A020-MAINLINE THRU A020-EXIT
+00142          UNTIL END-OF-PROP-FILE.
+00143      PERFORM A080-PRINT-TOWN-LINES THRU A080-EXIT
+00144          VARYING SUB-TOWN FROM +1 BY +1
+00145          UNTIL SUB-TOWN GREATER THAN +99.
+00146      IF LINE-CNT GREATER THAN +50
+00147          PERFORM B100-HEADING THRU B100-EXIT.
+00146A     MOVE RECS-READ-CNT    TO TOT-READ.
+00147A     MOVE GR-OMIT-CNT      TO TOT-OMIT-CNT.
+00148      MOVE GR-OMIT-ASDVAL   TO TOT-OMIT-ASDVAL.
+00149      MOVE GR-OMIT-EQVAL    TO TOT-OMIT-EQVAL.
+00150      WRITE PRINT-REC FROM TOTAL-LINE-1 AFTER ADVANCING 3.
+00151      WRITE PRINT-REC FROM TOTAL-LINE-2 AFTER ADVANCING 2.
+00152      DISPLAY TOTAL-LINE-1.
+00153      DISPLAY TOTAL-LINE-2.
+00154      CLOSE PROP-MASTER PRINT-FILE.
+00155      STOP RUN.
+00156      SKIP1
+00156A A015-INIT-TOWN-TABLE.
+00156B     MOVE ZERO TO TT-OMIT-CNT    (SUB-TOWN)
+00156C                  TT-OMIT-ASDVAL (SUB-TOWN)
+00156D                  TT-OMIT-EQVAL  (SUB-TOWN).
+00156E A015-EXIT. EXIT.
+00156F     SKIP1
+00157  A020-MAINLINE.
+00158      IF OMITTED-ASSESSMT-TAX-TYPE
+00159          MOVE PM-TXCD TO UNPK-TXCD
+00160          IF W-TOWN GREATER THAN ZERO AND NOT GREATER THAN +99
+00161              ADD +1 TO TT-OMIT-CNT (W-TOWN)
+00162                        GR-OMIT-CNT
+00163                        OMIT-RECS-CNT
+00164              IF TAX-INFO-PRESENT
+00165                  ADD PM-ASSDVAL (1) TO TT-OMIT-ASDVAL (W-TOWN)
+00165A                                       GR-OMIT-ASDVAL
+00166                  ADD PM-EQVAL (1)   TO TT-OMIT-EQVAL  (W-TOWN)
+00166A                                         GR-OMIT-EQVAL
+00166B             END-IF
+00167          END-IF
+00168      END-IF.
+00169      PERFORM A030-READ-PROP-FILE THRU A030-EXIT.
+00169A A020-EXIT. EXIT.
+00170      SKIP1
+00171  A030-READ-PROP-FILE.
+00172      READ PROP-MASTER AT END
+00173          MOVE 'Y' TO EOF-SW.
+00174      IF NOT END-OF-PROP-FILE
+00175          ADD +1 TO RECS-READ-CNT.
+00174A A030-EXIT. EXIT.
+00175      SKIP1
+00176  A080-PRINT-TOWN-LINES.
+00177      IF TT-OMIT-CNT (SUB-TOWN) GREATER THAN ZERO
+00178          IF LINE-CNT GREATER THAN +57
+00179              PERFORM B100-HEADING THRU B100-EXIT
+00178A        END-IF
+00179A        MOVE SUB-TOWN TO D-TOWN
+00180          MOVE TT-OMIT-CNT    (SUB-TOWN) TO D-OMIT-CNT
+00181          MOVE TT-OMIT-ASDVAL (SUB-TOWN) TO D-OMIT-ASDVAL
+00182          MOVE TT-OMIT-EQVAL  (SUB-TOWN) TO D-OMIT-EQVAL
+00183          WRITE PRINT-REC FROM DETAIL-LINE AFTER ADVANCING 2
+00184          ADD +2 TO LINE-CNT
+00185      END-IF.
+00185A A080-EXIT. EXIT.
+00186      SKIP1
+00187  B100-HEADING.
+00188      ADD +1 TO PAGE-CNT.
+00189      MOVE PAGE-CNT TO HD-PAGE.
+00190      WRITE PRINT-REC FROM HEAD-A AFTER PAGE.
+00191      WRITE PRINT-REC FROM HEAD-B AFTER ADVANCING 2.
+00192      WRITE PRINT-REC FROM HEAD-C AFTER ADVANCING 2.
+00193      MOVE +6 TO LINE-CNT.
+00194  B100-EXIT. EXIT.
