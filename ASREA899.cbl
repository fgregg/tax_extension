@@ -0,0 +1,251 @@
+00001  IDENTIFICATION DIVISION.
+00002  PROGRAM-ID. ASREA899.
+00003  AUTHOR. T. BROWN.
+00004  DATE-WRITTEN. AUGUST 9, 2026.
+00005  DATE-COMPILED.
+00006 *REMARKS. ASHMA850 AND ASHMA857 RETAIN A COPY OF THE PRIOR YEAR'S
+00007 *         ASSESSMENT MASTER (COPYBOOK ASREASRD03) EACH TIME THE
+00008 *         CURRENT MASTER IS ROLLED.  EACH RETAINED MASTER CARRIES
+00009 *         MA-HO-RESPONSE, THE HOMEOWNER EXEMPTION RENEWAL
+00010 *         RESPONSE RECORDED FOR THAT PROPERTY IN THAT YEAR.
+00011 *         THIS PROGRAM MATCHES TWO SUCCESSIVE GENERATIONS OF
+00012 *         THE RETAINED MASTER -- THE MOST RECENTLY RETAINED
+00013 *         YEAR AND THE YEAR BEFORE IT -- BY VOLUME/PROPERTY,
+00014 *         AND REPORTS EVERY PROPERTY THAT SHOWS NO HOMEOWNER
+00015 *         RESPONSE IN EITHER GENERATION.  SUCH A PROPERTY IS A
+00016 *         CANDIDATE FOR SUPPRESSION OF THE HOMEOWNER EXEMPTION
+00017 *         ON THE GROUNDS OF TWO CONSECUTIVE YEARS OF NON-RESPONSE.
+00018      SKIP2
+00019  ENVIRONMENT DIVISION.
+00020  CONFIGURATION SECTION.
+00021  SOURCE-COMPUTER. IBM-370.
+00022  OBJECT-COMPUTER. IBM-370.
+00023      SKIP1
+00024  INPUT-OUTPUT SECTION.
+00025  FILE-CONTROL.
+00026      SELECT LASTYR-ASSMT  ASSIGN TO UT-S-LASTYRAS.
+00027      SELECT PRIORYR-ASSMT ASSIGN TO UT-S-PRYRASMT.
+00028      SELECT PRINT-FILE    ASSIGN TO UT-S-PRINT.
+00029      SKIP2
+00030  DATA DIVISION.
+00031  FILE SECTION.
+00032      SKIP1
+00033  FD  LASTYR-ASSMT
+00034      BLOCK CONTAINS 0 CHARACTERS
+00035      RECORD CONTAINS 122 TO 18706 CHARACTERS
+00036      LABEL RECORDS ARE STANDARD
+00037      RECORDING MODE IS S
+00038      DATA RECORD IS LASTYR-ASSMT-REC.
+00039  01  LASTYR-ASSMT-REC.
+00040  COPY ASREASRD03 REPLACING LEADING ==MA-== BY ==LY-==.
+00041      SKIP2
+00042  FD  PRIORYR-ASSMT
+00043      BLOCK CONTAINS 0 CHARACTERS
+00044      RECORD CONTAINS 122 TO 18706 CHARACTERS
+00045      LABEL RECORDS ARE STANDARD
+00046      RECORDING MODE IS S
+00047      DATA RECORD IS PRIORYR-ASSMT-REC.
+00048  01  PRIORYR-ASSMT-REC.
+00049  COPY ASREASRD03 REPLACING LEADING ==MA-== BY ==PY-==.
+00050      SKIP2
+00051  FD  PRINT-FILE
+00052      BLOCK  CONTAINS 0 RECORDS
+00053      RECORD CONTAINS 133 CHARACTERS
+00054      RECORDING MODE IS F
+00055      LABEL  RECORDS ARE STANDARD.
+00056      SKIP1
+00057  01  PRINT-REC               PIC X(133).
+00058      SKIP2
+00059  WORKING-STORAGE SECTION.
+00060      SKIP1
+00061  77  PAGE-CNT            COMP-3  PIC S9(5)  VALUE +0.
+00062  77  LINE-CNT            COMP-3  PIC S9(3)  VALUE +58.
+00063      SKIP1
+00064  77  LASTYR-EOF-SW               PIC X      VALUE 'N'.
+00065      88  END-OF-LASTYR-FILE            VALUE 'Y'.
+00066  77  PRIORYR-EOF-SW              PIC X      VALUE 'N'.
+00067      88  END-OF-PRIORYR-FILE           VALUE 'Y'.
+00068      SKIP1
+00069  77  LASTYR-REC-CNT      COMP-3  PIC S9(7)  VALUE +0.
+00070  77  PRIORYR-REC-CNT     COMP-3  PIC S9(7)  VALUE +0.
+00071  77  MATCH-CTR           COMP-3  PIC S9(7)  VALUE +0.
+00072  77  SUPPRESS-CTR        COMP-3  PIC S9(7)  VALUE +0.
+00073  77  LASTYR-ONLY-CTR     COMP-3  PIC S9(7)  VALUE +0.
+00074  77  PRIORYR-ONLY-CTR    COMP-3  PIC S9(7)  VALUE +0.
+00075      SKIP1
+00076  01  LASTYR-KEY.
+00077      05  LYK-VOL             PIC S9(3).
+00078      05  LYK-PROP            PIC S9(15).
+00079  01  PREV-LASTYR-KEY         VALUE LOW-VALUES.
+00080      05  PLYK-VOL            PIC S9(3).
+00081      05  PLYK-PROP           PIC S9(15).
+00082  01  PRIORYR-KEY.
+00083      05  PYK-VOL             PIC S9(3).
+00084      05  PYK-PROP            PIC S9(15).
+00085  01  PREV-PRIORYR-KEY        VALUE LOW-VALUES.
+00086      05  PPYK-VOL            PIC S9(3).
+00087      05  PPYK-PROP           PIC S9(15).
+00088      SKIP1
+00089  01  ACPT-DATE                  PIC 9(6).
+00090  01  ACPT-DATE-X REDEFINES ACPT-DATE.
+00091      05  ACPT-YR                PIC 99.
+00092      05  ACPT-MO                PIC 99.
+00093      05  ACPT-DA                PIC 99.
+00094  01  DSP-DATE.
+00095      05  DSP-MO                 PIC 99.
+00096      05  FILLER                 PIC X      VALUE '/'.
+00097      05  DSP-DA                 PIC 99.
+00098      05  FILLER                 PIC X      VALUE '/'.
+00099      05  DSP-YR                 PIC 99.
+00100      SKIP1
+00101  01  HEAD-A.
+00102      05  FILLER          PIC X(3)   VALUE SPACES.
+00103      05  HD-DATE         PIC X(8).
+00104      05  FILLER          PIC X(44)  VALUE SPACES.
+00105      05  FILLER       PIC X(22) VALUE 'OFFICE OF THE ASSESSOR'.
+00106      05  FILLER          PIC X(44)  VALUE SPACES.
+00107      05  FILLER          PIC X(5)   VALUE 'PAGE '.
+00108      05  HD-PAGE         PIC ZZ,ZZ9.
+00109      SKIP1
+00110  01  HEAD-B.
+00111      05  FILLER          PIC X(3)   VALUE SPACES.
+00112      05  FILLER          PIC X(8)   VALUE 'ASREA899'.
+00113      05  FILLER          PIC X(18)  VALUE SPACES.
+00114      05  FILLER          PIC X(56)  VALUE
+00115          'HOMEOWNER EXEMPTION TWO-YEAR NON-RESPONSE SUPPRESSION'.
+00116      SKIP1
+00117  01  HEAD-C.
+00118      05  FILLER          PIC X(3)   VALUE SPACES.
+00119      05  FILLER          PIC X(3)   VALUE 'VOL'.
+00120      05  FILLER          PIC X(4)   VALUE SPACES.
+00121      05  FILLER          PIC X(15)  VALUE 'PROPERTY NUMBER'.
+00122      05  FILLER          PIC X(10)  VALUE SPACES.
+00123      05  FILLER          PIC X(14)  VALUE 'LAST YR RESPSE'.
+00124      05  FILLER          PIC X(3)   VALUE SPACES.
+00125      05  FILLER          PIC X(14)  VALUE 'PRIOR YR RESP.'.
+00126      SKIP1
+00127  01  DETAIL-LINE.
+00128      05  FILLER          PIC X(3)   VALUE SPACES.
+00129      05  D-VOL           PIC 999.
+00130      05  FILLER          PIC X(4)   VALUE SPACES.
+00131      05  D-PROP          PIC 9(15).
+00132      05  FILLER          PIC X(9)   VALUE SPACES.
+00133      05  D-LASTYR-RESP   PIC X(14).
+00134      05  FILLER          PIC X(3)   VALUE SPACES.
+00135      05  D-PRIORYR-RESP  PIC X(14).
+00136      05  FILLER          PIC X(3)   VALUE SPACES.
+00137      05  D-MESSG         PIC X(25).
+00138      SKIP1
+00139  PROCEDURE DIVISION.
+00140      SKIP1
+00141  A010-HOUSEKEEPING.
+00142      OPEN INPUT  LASTYR-ASSMT, PRIORYR-ASSMT
+00143           OUTPUT PRINT-FILE.
+00143A     ACCEPT ACPT-DATE FROM DATE.
+00144      MOVE ACPT-MO TO DSP-MO.
+00145      MOVE ACPT-DA TO DSP-DA.
+00146      MOVE ACPT-YR TO DSP-YR.
+00147      MOVE DSP-DATE TO HD-DATE.
+00148      PERFORM B100-HEADING THRU B100-EXIT.
+00149      PERFORM A031-READ-LASTYR-FILE THRU A031-EXIT.
+00150      PERFORM A032-READ-PRIORYR-FILE THRU A032-EXIT.
+00151      PERFORM A020-MAINLINE THRU A020-EXIT
+00152          UNTIL END-OF-LASTYR-FILE AND END-OF-PRIORYR-FILE.
+00153      DISPLAY 'TOTAL LAST YEAR MASTER RECORDS READ.: '
+00153A         LASTYR-REC-CNT.
+00154      DISPLAY 'TOTAL PRIOR YEAR MASTER RECORDS READ: '
+00154A         PRIORYR-REC-CNT.
+00155      DISPLAY 'PROPERTIES MATCHED ON BOTH YEARS.....: ' MATCH-CTR.
+00156      DISPLAY 'TWO-YEAR NON-RESPONSE SUPPRESS CANDS.: '
+00156A         SUPPRESS-CTR.
+00157      DISPLAY 'PROPERTIES ON LAST YEAR FILE ONLY....: '
+00157A         LASTYR-ONLY-CTR.
+00158      DISPLAY 'PROPERTIES ON PRIOR YEAR FILE ONLY...: '
+00158A         PRIORYR-ONLY-CTR.
+00159      CLOSE LASTYR-ASSMT, PRIORYR-ASSMT, PRINT-FILE.
+00160      STOP RUN.
+00161      SKIP1
+00162  A020-MAINLINE.
+00163      IF LINE-CNT GREATER THAN +54
+00164          PERFORM B100-HEADING THRU B100-EXIT
+00164A     END-IF.
+00164B     EVALUATE TRUE
+00164C         WHEN LASTYR-KEY EQUAL PRIORYR-KEY
+00164D             PERFORM A040-REPORT-MATCH THRU A040-EXIT
+00164E             PERFORM A031-READ-LASTYR-FILE THRU A031-EXIT
+00164F             PERFORM A032-READ-PRIORYR-FILE THRU A032-EXIT
+00164G         WHEN LASTYR-KEY LESS THAN PRIORYR-KEY
+00164H             PERFORM A050-REPORT-LASTYR-ONLY THRU A050-EXIT
+00164I             PERFORM A031-READ-LASTYR-FILE THRU A031-EXIT
+00164J         WHEN OTHER
+00164K             PERFORM A060-REPORT-PRIORYR-ONLY THRU A060-EXIT
+00164L             PERFORM A032-READ-PRIORYR-FILE THRU A032-EXIT
+00164M     END-EVALUATE.
+00165  A020-EXIT. EXIT.
+00166      SKIP1
+00167  A031-READ-LASTYR-FILE.
+00168      READ LASTYR-ASSMT AT END
+00169          MOVE 'Y' TO LASTYR-EOF-SW
+00170          MOVE HIGH-VALUES TO LASTYR-KEY.
+00171      IF NOT END-OF-LASTYR-FILE
+00172          ADD +1 TO LASTYR-REC-CNT
+00172A         MOVE LY-VOL  TO LYK-VOL
+00172B         MOVE LY-PROP TO LYK-PROP
+00172C         IF LASTYR-KEY NOT GREATER PREV-LASTYR-KEY
+00172D             DISPLAY 'LASTYR-ASSMT OUT OF SEQUENCE -- PROPERTY '
+00172E                 LYK-VOL ' ' LYK-PROP
+00172F             MOVE 16 TO RETURN-CODE
+00172G         ELSE
+00172H             MOVE LASTYR-KEY TO PREV-LASTYR-KEY
+00172I         END-IF
+00172J     END-IF.
+00172K A031-EXIT. EXIT.
+00173      SKIP1
+00174  A032-READ-PRIORYR-FILE.
+00175      READ PRIORYR-ASSMT AT END
+00176          MOVE 'Y' TO PRIORYR-EOF-SW
+00177          MOVE HIGH-VALUES TO PRIORYR-KEY.
+00178      IF NOT END-OF-PRIORYR-FILE
+00178A         ADD +1 TO PRIORYR-REC-CNT
+00178B         MOVE PY-VOL  TO PYK-VOL
+00178C         MOVE PY-PROP TO PYK-PROP
+00178D         IF PRIORYR-KEY NOT GREATER PREV-PRIORYR-KEY
+00178E             DISPLAY 'PRIORYR-ASSMT OUT OF SEQUENCE -- PROPERTY '
+00178F                 PYK-VOL ' ' PYK-PROP
+00178G             MOVE 16 TO RETURN-CODE
+00178H         ELSE
+00178I             MOVE PRIORYR-KEY TO PREV-PRIORYR-KEY
+00178J         END-IF
+00178K     END-IF.
+00178L A032-EXIT. EXIT.
+00179      SKIP1
+00180  A040-REPORT-MATCH.
+00181      ADD +1 TO MATCH-CTR.
+00182      IF LY-HO-NO-RESPONSE AND PY-HO-NO-RESPONSE
+00183          ADD +1 TO SUPPRESS-CTR
+00183A         MOVE LYK-VOL  TO D-VOL
+00183B         MOVE LYK-PROP TO D-PROP
+00183C         MOVE 'NO RESPONSE' TO D-LASTYR-RESP
+00183D         MOVE 'NO RESPONSE' TO D-PRIORYR-RESP
+00183E         MOVE 'SUPPRESSION CANDIDATE' TO D-MESSG
+00183F         WRITE PRINT-REC FROM DETAIL-LINE AFTER ADVANCING 1
+00183G         ADD +1 TO LINE-CNT
+00183H     END-IF.
+00184  A040-EXIT. EXIT.
+00185      SKIP1
+00186  A050-REPORT-LASTYR-ONLY.
+00187      ADD +1 TO LASTYR-ONLY-CTR.
+00188  A050-EXIT. EXIT.
+00189      SKIP1
+00190  A060-REPORT-PRIORYR-ONLY.
+00191      ADD +1 TO PRIORYR-ONLY-CTR.
+00192  A060-EXIT. EXIT.
+00193      SKIP1
+00194  B100-HEADING.
+00195      ADD +1 TO PAGE-CNT.
+00196      MOVE PAGE-CNT TO HD-PAGE.
+00197      WRITE PRINT-REC FROM HEAD-A AFTER PAGE.
+00198      WRITE PRINT-REC FROM HEAD-B AFTER ADVANCING 2.
+00199      WRITE PRINT-REC FROM HEAD-C AFTER ADVANCING 2.
+00200      MOVE +6 TO LINE-CNT.
+00201  B100-EXIT. EXIT.
