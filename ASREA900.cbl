@@ -0,0 +1,284 @@
+00001  IDENTIFICATION DIVISION.
+00002  PROGRAM-ID. ASREA900.
+00003  AUTHOR. T. BROWN.
+00004  DATE-WRITTEN. AUGUST 9, 2026.
+00005  DATE-COMPILED.
+00006 *REMARKS. THE CURRENT ASSESSMENT MASTER (COPYBOOK ASREASRD02)
+00007 *         CARRIES A BOARD OF APPEALS COMPLAINT NUMBER,
+00008 *         M-CMPLNTNO, FOR ANY PROPERTY WITH A COMPLAINT ON FILE.
+00009 *         THE COMPLAINT ITSELF -- COMPLAINANT NAME, ADDRESS, AND
+00010 *         THE VALUATIONS FILED WITH IT -- IS CARRIED ON THE
+00011 *         COMPLAINT EXTRACT (COPYBOOK PICOMPLAIN), KEYED BY THAT
+00012 *         SAME COMPLAINT NUMBER.  THIS PROGRAM LOADS THE COMPLAINT
+00013 *         EXTRACT INTO A TABLE, THEN READS THE ASSESSMENT MASTER
+00014 *         SEQUENTIALLY AND, FOR EVERY PROPERTY CARRYING A
+00015 *         COMPLAINT NUMBER, CROSS-REFERENCES IT AGAINST THE TABLE
+00016 *         TO REPORT THE COMPLAINANT AND THE FILED VALUATIONS
+00017 *         ALONGSIDE THE PROPERTY'S OWN CURRENT VALUATION.  A
+00018 *         COMPLAINT NUMBER ON THE MASTER WITH NO MATCHING ENTRY ON
+00019 *         THE COMPLAINT EXTRACT IS FLAGGED AS NOT FOUND.
+00020      SKIP2
+00021  ENVIRONMENT DIVISION.
+00022  CONFIGURATION SECTION.
+00023  SOURCE-COMPUTER. IBM-370.
+00024  OBJECT-COMPUTER. IBM-370.
+00025      SKIP1
+00026  INPUT-OUTPUT SECTION.
+00027  FILE-CONTROL.
+00028      SELECT COMPLAINT-FILE  ASSIGN TO UT-S-COMPLNT.
+00029      SELECT CURR-ASSMT      ASSIGN TO UT-S-CURRASS.
+00030      SELECT PRINT-FILE      ASSIGN TO UT-S-PRINT.
+00031      SKIP2
+00032  DATA DIVISION.
+00033  FILE SECTION.
+00034      SKIP1
+00035  FD  COMPLAINT-FILE
+00036      BLOCK  CONTAINS 0 RECORDS
+00037      RECORD CONTAINS 140 CHARACTERS
+00038      RECORDING MODE IS F
+00039      LABEL  RECORDS ARE STANDARD
+00040      DATA RECORD IS COMPLAINT-REC.
+00041  01  COMPLAINT-REC.
+00042  COPY PICOMPLAIN.
+00043      SKIP2
+00044  FD  CURR-ASSMT
+00045      BLOCK CONTAINS 0 CHARACTERS
+00046      RECORD CONTAINS 122 TO 18706 CHARACTERS
+00047      LABEL RECORDS ARE STANDARD
+00048      RECORDING MODE IS S
+00049      DATA RECORD IS CURR-ASSMT-REC.
+00050  01  CURR-ASSMT-REC.
+00051  COPY ASREASRD02.
+00052      SKIP2
+00053  FD  PRINT-FILE
+00054      BLOCK  CONTAINS 0 RECORDS
+00055      RECORD CONTAINS 133 CHARACTERS
+00056      RECORDING MODE IS F
+00057      LABEL  RECORDS ARE STANDARD.
+00058      SKIP1
+00059  01  PRINT-REC               PIC X(133).
+00060      SKIP2
+00061  WORKING-STORAGE SECTION.
+00062      SKIP1
+00063  77  PAGE-CNT             COMP-3  PIC S9(5)  VALUE +0.
+00064  77  LINE-CNT             COMP-3  PIC S9(3)  VALUE +58.
+00065      SKIP1
+00066  77  COMPLAINT-RECS-READ  COMP-3  PIC S9(7)  VALUE +0.
+00067  77  CMPL-TBL-CTR         COMP-3  PIC S9(5)  VALUE +0.
+00068  77  MASTER-RECS-READ     COMP-3  PIC S9(7)  VALUE +0.
+00069  77  WITH-CMPLNT-CTR      COMP-3  PIC S9(7)  VALUE +0.
+00070  77  XREF-FOUND-CTR       COMP-3  PIC S9(7)  VALUE +0.
+00071  77  XREF-NOTFND-CTR      COMP-3  PIC S9(7)  VALUE +0.
+00072      SKIP1
+00073  77  COMPLAINT-EOF-SW             PIC X      VALUE 'N'.
+00074      88  END-OF-COMPLAINT-FILE           VALUE 'Y'.
+00075  77  MASTER-EOF-SW                PIC X      VALUE 'N'.
+00076      88  END-OF-MASTER-FILE              VALUE 'Y'.
+00077  77  CMPL-TBL-FULL-SW             PIC X      VALUE 'N'.
+00078      88  CMPL-TBL-IS-FULL                VALUE 'Y'.
+00079      SKIP1
+00080  01  COMPLAINT-TRACK-TABLE.
+00081      05  CMPL-TRACK-ENTRY OCCURS 2000 TIMES
+00082                           INDEXED BY CMPL-INDEX.
+00083          10  CT-CMPLTNO      PIC 9(7).
+00084          10  CT-NAME         PIC X(22).
+00085          10  CT-LANDVAL      PIC 9(9).
+00086          10  CT-IMPRVAL      PIC 9(9).
+00087          10  CT-TOTLVAL      PIC 9(9).
+00088      SKIP1
+00089  01  ACPT-DATE                  PIC 9(6).
+00090  01  ACPT-DATE-X REDEFINES ACPT-DATE.
+00091      05  ACPT-YR                PIC 99.
+00092      05  ACPT-MO                PIC 99.
+00093      05  ACPT-DA                PIC 99.
+00094  01  DSP-DATE.
+00095      05  DSP-MO                 PIC 99.
+00096      05  FILLER                 PIC X      VALUE '/'.
+00097      05  DSP-DA                 PIC 99.
+00098      05  FILLER                 PIC X      VALUE '/'.
+00099      05  DSP-YR                 PIC 99.
+00100      SKIP1
+00101  01  HEAD-A.
+00102      05  FILLER          PIC X(3)   VALUE SPACES.
+00103      05  HD-DATE         PIC X(8).
+00104      05  FILLER          PIC X(44)  VALUE SPACES.
+00105      05  FILLER       PIC X(22) VALUE 'OFFICE OF THE ASSESSOR'.
+00106      05  FILLER          PIC X(44)  VALUE SPACES.
+00107      05  FILLER          PIC X(5)   VALUE 'PAGE '.
+00108      05  HD-PAGE         PIC ZZ,ZZ9.
+00109      SKIP1
+00110  01  HEAD-B.
+00111      05  FILLER          PIC X(3)   VALUE SPACES.
+00112      05  FILLER          PIC X(8)   VALUE 'ASREA900'.
+00113      05  FILLER          PIC X(18)  VALUE SPACES.
+00114      05  FILLER          PIC X(56)  VALUE
+00115          'COMPLAINT TO ASSESSMENT CROSS-REFERENCE REPORT'.
+00116      SKIP1
+00117  01  HEAD-C.
+00118      05  FILLER          PIC X(3)   VALUE SPACES.
+00119      05  FILLER          PIC X(3)   VALUE 'VOL'.
+00120      05  FILLER          PIC X(4)   VALUE SPACES.
+00121      05  FILLER          PIC X(15)  VALUE 'PROPERTY NUMBER'.
+00122      05  FILLER          PIC X(5)   VALUE SPACES.
+00123      05  FILLER          PIC X(10)  VALUE 'COMPLAINT#'.
+00124      05  FILLER          PIC X(4)   VALUE SPACES.
+00125      05  FILLER          PIC X(22)  VALUE 'COMPLAINANT'.
+00126      05  FILLER          PIC X(3)   VALUE SPACES.
+00127      05  FILLER          PIC X(20)  VALUE 'RESULT'.
+00128      SKIP1
+00129  01  DETAIL-LINE.
+00130      05  FILLER          PIC X(3)   VALUE SPACES.
+00131      05  D-VOL           PIC 999.
+00132      05  FILLER          PIC X(4)   VALUE SPACES.
+00133      05  D-PROP          PIC 9(15).
+00134      05  FILLER          PIC X(5)   VALUE SPACES.
+00135      05  D-CMPLTNO       PIC 9(7).
+00136      05  FILLER          PIC X(3)   VALUE SPACES.
+00137      05  D-NAME          PIC X(22).
+00138      05  FILLER          PIC X(3)   VALUE SPACES.
+00139      05  D-MSG           PIC X(20).
+00140      SKIP1
+00141  01  TOTAL-LINE-1.
+00142      05  FILLER          PIC X(3)   VALUE SPACES.
+00143      05  FILLER          PIC X(34)  VALUE
+00144      'TOTAL COMPLAINT EXTRACT RECORDS...'.
+00145      05  TOT-CMPL-READ   PIC Z,ZZZ,ZZ9.
+00146      SKIP1
+00147  01  TOTAL-LINE-2.
+00148      05  FILLER          PIC X(3)   VALUE SPACES.
+00149      05  FILLER          PIC X(34)  VALUE
+00150      'TOTAL MASTER RECORDS READ.........'.
+00151      05  TOT-MAST-READ   PIC Z,ZZZ,ZZ9.
+00152      SKIP1
+00153  01  TOTAL-LINE-3.
+00154      05  FILLER          PIC X(3)   VALUE SPACES.
+00155      05  FILLER          PIC X(34)  VALUE
+00156      'TOTAL PROPERTIES WITH A COMPLAINT.'.
+00157      05  TOT-WITH-CMPLNT PIC Z,ZZZ,ZZ9.
+00158      SKIP1
+00159  01  TOTAL-LINE-4.
+00160      05  FILLER          PIC X(3)   VALUE SPACES.
+00161      05  FILLER          PIC X(34)  VALUE
+00162      'TOTAL CROSS-REFERENCED SUCCESSFUL.'.
+00163      05  TOT-XREF-FOUND  PIC Z,ZZZ,ZZ9.
+00164      SKIP1
+00165  01  TOTAL-LINE-5.
+00166      05  FILLER          PIC X(3)   VALUE SPACES.
+00167      05  FILLER          PIC X(34)  VALUE
+00168      'TOTAL COMPLAINT NUMBERS NOT FOUND.'.
+00169      05  TOT-XREF-NOTFND PIC Z,ZZZ,ZZ9.
+00170      EJECT
+00171  PROCEDURE DIVISION.
+00172      SKIP1
+00173  0000-MAINLINE.
+00174      PERFORM 1000-INITIALIZATION.
+00175      PERFORM 2000-PROCESS-MASTER THRU 2000-EXIT
+00176          UNTIL END-OF-MASTER-FILE OR RETURN-CODE EQUAL 16.
+00177      IF RETURN-CODE NOT EQUAL 16
+00178          PERFORM 9000-FINALIZATION
+00179      END-IF.
+00180      CLOSE COMPLAINT-FILE CURR-ASSMT PRINT-FILE.
+00181      STOP RUN.
+00182      SKIP1
+00183  1000-INITIALIZATION.
+00184      OPEN INPUT  COMPLAINT-FILE CURR-ASSMT
+00185           OUTPUT PRINT-FILE.
+00185A     ACCEPT ACPT-DATE FROM DATE.
+00186      MOVE ACPT-MO TO DSP-MO.
+00187      MOVE ACPT-DA TO DSP-DA.
+00188      MOVE ACPT-YR TO DSP-YR.
+00189      MOVE DSP-DATE TO HD-DATE.
+00190      PERFORM 1100-HEADING THRU 1100-EXIT.
+00191      PERFORM 1200-LOAD-CMPL-TABLE THRU 1200-EXIT.
+00192      PERFORM 1300-READ-MASTER-FILE THRU 1300-EXIT.
+00193      SKIP1
+00194  1100-HEADING.
+00195      ADD +1 TO PAGE-CNT.
+00196      MOVE PAGE-CNT TO HD-PAGE.
+00197      WRITE PRINT-REC FROM HEAD-A AFTER PAGE.
+00198      WRITE PRINT-REC FROM HEAD-B AFTER ADVANCING 2.
+00199      WRITE PRINT-REC FROM HEAD-C AFTER ADVANCING 2.
+00200      MOVE +6 TO LINE-CNT.
+00201  1100-EXIT. EXIT.
+00202      SKIP1
+00203  1200-LOAD-CMPL-TABLE.
+00204      READ COMPLAINT-FILE AT END
+00205          MOVE 'Y' TO COMPLAINT-EOF-SW.
+00204A     PERFORM 1210-LOAD-ONE-CMPL THRU 1210-EXIT
+00204B         UNTIL END-OF-COMPLAINT-FILE.
+00205A 1200-EXIT. EXIT.
+00205B     SKIP1
+00206  1210-LOAD-ONE-CMPL.
+00207      ADD +1 TO COMPLAINT-RECS-READ.
+00208      IF CMPL-TBL-CTR LESS THAN +2000
+00209          ADD +1 TO CMPL-TBL-CTR
+00210          MOVE PG-CMPLTNO TO CT-CMPLTNO (CMPL-TBL-CTR)
+00211          MOVE PG-NAME    TO CT-NAME    (CMPL-TBL-CTR)
+00212          MOVE PG-LANDVAL TO CT-LANDVAL (CMPL-TBL-CTR)
+00213          MOVE PG-IMPRVAL TO CT-IMPRVAL (CMPL-TBL-CTR)
+00214          MOVE PG-TOTLVAL TO CT-TOTLVAL (CMPL-TBL-CTR)
+00215      ELSE
+00216          MOVE 'Y' TO CMPL-TBL-FULL-SW
+00216A     END-IF.
+00217      READ COMPLAINT-FILE AT END
+00218          MOVE 'Y' TO COMPLAINT-EOF-SW.
+00217A 1210-EXIT. EXIT.
+00218A     SKIP1
+00219  1300-READ-MASTER-FILE.
+00220      READ CURR-ASSMT AT END
+00221          MOVE 'Y' TO MASTER-EOF-SW.
+00222      IF NOT END-OF-MASTER-FILE
+00223          ADD +1 TO MASTER-RECS-READ
+00224      END-IF.
+00225  1300-EXIT. EXIT.
+00226      SKIP1
+00227  2000-PROCESS-MASTER.
+00228      IF M-CMPLNTNO NOT EQUAL ZERO
+00229          ADD +1 TO WITH-CMPLNT-CTR
+00230          PERFORM 2100-PRINT-XREF THRU 2100-EXIT
+00231      END-IF.
+00232      PERFORM 1300-READ-MASTER-FILE THRU 1300-EXIT.
+00233  2000-EXIT. EXIT.
+00234      SKIP1
+00235  2100-PRINT-XREF.
+00236      IF LINE-CNT GREATER THAN +54
+00237          PERFORM 1100-HEADING THRU 1100-EXIT
+00238      END-IF.
+00239      MOVE M-VOL      TO D-VOL.
+00240      MOVE M-PROP     TO D-PROP.
+00241      MOVE M-CMPLNTNO TO D-CMPLTNO.
+00242      SET CMPL-INDEX TO 1.
+00243      SEARCH CMPL-TRACK-ENTRY
+00244          AT END
+00245              MOVE SPACES TO D-NAME
+00246              MOVE 'COMPLAINT NOT FOUND' TO D-MSG
+00247              ADD +1 TO XREF-NOTFND-CTR
+00248          WHEN CT-CMPLTNO (CMPL-INDEX) EQUAL M-CMPLNTNO
+00249              MOVE CT-NAME (CMPL-INDEX) TO D-NAME
+00250              MOVE 'CROSS-REFERENCED' TO D-MSG
+00251              ADD +1 TO XREF-FOUND-CTR
+00252      END-SEARCH.
+00253      WRITE PRINT-REC FROM DETAIL-LINE AFTER ADVANCING 1.
+00254      ADD +1 TO LINE-CNT.
+00255  2100-EXIT. EXIT.
+00256      SKIP1
+00257  9000-FINALIZATION.
+00258      IF LINE-CNT GREATER THAN +50
+00259          PERFORM 1100-HEADING THRU 1100-EXIT
+00260      END-IF.
+00261      MOVE COMPLAINT-RECS-READ TO TOT-CMPL-READ.
+00262      MOVE MASTER-RECS-READ    TO TOT-MAST-READ.
+00263      MOVE WITH-CMPLNT-CTR     TO TOT-WITH-CMPLNT.
+00264      MOVE XREF-FOUND-CTR      TO TOT-XREF-FOUND.
+00265      MOVE XREF-NOTFND-CTR     TO TOT-XREF-NOTFND.
+00266      WRITE PRINT-REC FROM TOTAL-LINE-1 AFTER ADVANCING 3.
+00267      WRITE PRINT-REC FROM TOTAL-LINE-2 AFTER ADVANCING 1.
+00268      WRITE PRINT-REC FROM TOTAL-LINE-3 AFTER ADVANCING 1.
+00269      WRITE PRINT-REC FROM TOTAL-LINE-4 AFTER ADVANCING 1.
+00270      WRITE PRINT-REC FROM TOTAL-LINE-5 AFTER ADVANCING 1.
+00271      DISPLAY TOTAL-LINE-1.
+00272      DISPLAY TOTAL-LINE-2.
+00273      DISPLAY TOTAL-LINE-3.
+00274      DISPLAY TOTAL-LINE-4.
+00275      DISPLAY TOTAL-LINE-5.
+00276  9000-EXIT. EXIT.
