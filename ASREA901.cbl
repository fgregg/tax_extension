@@ -0,0 +1,225 @@
+00001  IDENTIFICATION DIVISION.
+00002  PROGRAM-ID. ASREA901.
+00003  AUTHOR. T. BROWN.
+00004  DATE-WRITTEN. AUGUST 9, 2026.
+00005  DATE-COMPILED.
+00006 *REMARKS. THE PURPOSE OF THIS PROGRAM IS TO ANSWER SAME-DAY
+00007 *         INQUIRIES AGAINST THE HOMEOWNER EXEMPTION MASTER.
+00008 *         EACH INQUIRY CARD NAMES A VOLUME/PROPERTY, AND IS
+00009 *         RESOLVED WITH A SINGLE RANDOM READ AGAINST THE
+00010 *         INDEXED COPY OF THE MASTER (HOSTATUS) RATHER THAN A
+00011 *         SEQUENTIAL SEARCH, SO THE RENEWAL STATUS CAN BE
+00012 *         RETURNED THE SAME DAY THE INQUIRY IS SUBMITTED
+00013 *         INSTEAD OF WAITING ON THE NEXT MASTER UPDATE RUN.
+00014      SKIP2
+00015  ENVIRONMENT DIVISION.
+00016  CONFIGURATION SECTION.
+00017  SOURCE-COMPUTER. IBM-370.
+00018  OBJECT-COMPUTER. IBM-370.
+00019      SKIP1
+00020  INPUT-OUTPUT SECTION.
+00021  FILE-CONTROL.
+00022      SELECT INQUIRY-FILE     ASSIGN TO UT-S-INQUIRY.
+00023      SELECT HOMEOWNER-MAST-IX ASSIGN TO DA-HOSTATUS
+00024        ORGANIZATION IS INDEXED
+00025        ACCESS IS RANDOM
+00026        RECORD KEY IS HO-KEY
+00027        FILE STATUS IS HS-STATUS HS-STATUS-2.
+00028      SELECT PRINT-FILE       ASSIGN TO UT-S-PRINT.
+00029      SKIP2
+00030  DATA DIVISION.
+00031  FILE SECTION.
+00032      SKIP1
+00033  FD  INQUIRY-FILE
+00034      BLOCK  CONTAINS 0 RECORDS
+00035      RECORD CONTAINS 80 CHARACTERS
+00036      RECORDING MODE IS F
+00037      LABEL  RECORDS ARE STANDARD.
+00038      SKIP1
+00039  01  INQUIRY-REC.
+00040      05  IQ-VOL          PIC 9(3).
+00041      05  IQ-PROP         PIC 9(15).
+00042      05  FILLER          PIC X(62).
+00043      SKIP2
+00044  FD  HOMEOWNER-MAST-IX
+00045      RECORD CONTAINS 130 CHARACTERS
+00046      LABEL RECORDS ARE STANDARD.
+00047      SKIP1
+00048  01  HOMEOWNER-REC.
+00049  COPY HOMOWNRD01.
+00050      SKIP2
+00051  FD  PRINT-FILE
+00052      BLOCK  CONTAINS 0 RECORDS
+00053      RECORD CONTAINS 133 CHARACTERS
+00054      RECORDING MODE IS F
+00055      LABEL  RECORDS ARE STANDARD.
+00056      SKIP1
+00057  01  PRINT-REC               PIC X(133).
+00058      SKIP2
+00059  WORKING-STORAGE SECTION.
+00060      SKIP1
+00061  77  PAGE-CNT          COMP-3  PIC S9(5)  VALUE +0.
+00062  77  LINE-CNT          COMP-3  PIC S9(3)  VALUE +58.
+00063  77  INQUIRY-CNT       COMP-3  PIC S9(5)  VALUE +0.
+00064  77  FOUND-CNT         COMP-3  PIC S9(5)  VALUE +0.
+00065  77  NOTFND-CNT        COMP-3  PIC S9(5)  VALUE +0.
+00066      SKIP1
+00067  01  HS-STATUS                 PIC 99.
+00068      88  HS-GOOD                      VALUE 00.
+00069      88  HS-NOTFND                    VALUE 23.
+00070  01  HS-STATUS-2  BINARY.
+00071      05  HS-RETURN       PIC 99  VALUE 0.
+00072      05  HS-FUNCTION     PIC 9   VALUE 0.
+00073      05  HS-FEEDBACK     PIC 999 VALUE 0.
+00074      SKIP1
+00075  77  INQUIRY-EOF               PIC X      VALUE 'N'.
+00076      88  END-OF-INQUIRY-FILE              VALUE 'Y'.
+00077      SKIP1
+00078  01  HO-STATUS-TEXT            PIC X(25).
+00079      SKIP1
+00080  01  ACPT-DATE                  PIC 9(6).
+00081  01  ACPT-DATE-X REDEFINES ACPT-DATE.
+00082      05  ACPT-YR                PIC 99.
+00083      05  ACPT-MO                PIC 99.
+00084      05  ACPT-DA                PIC 99.
+00085  01  DSP-DATE.
+00086      05  DSP-MO                 PIC 99.
+00087      05  FILLER                 PIC X      VALUE '/'.
+00088      05  DSP-DA                 PIC 99.
+00089      05  FILLER                 PIC X      VALUE '/'.
+00090      05  DSP-YR                 PIC 99.
+00091      SKIP1
+00092  01  HEAD-A.
+00093      05  FILLER          PIC X(3)   VALUE SPACES.
+00094      05  HD-DATE         PIC X(8).
+00095      05  FILLER          PIC X(43)  VALUE SPACES.
+00096      05  FILLER       PIC X(22) VALUE 'OFFICE OF THE ASSESSOR'.
+00097      05  FILLER          PIC X(44)  VALUE SPACES.
+00098      05  FILLER          PIC X(5)   VALUE 'PAGE '.
+00099      05  HD-PAGE         PIC ZZ,ZZ9.
+00100      SKIP1
+00101  01  HEAD-B.
+00102      05  FILLER          PIC X(3)   VALUE SPACES.
+00103      05  FILLER          PIC X(8)   VALUE 'ASREA901'.
+00104      05  FILLER          PIC X(23)  VALUE SPACES.
+00105      05  FILLER          PIC X(56)  VALUE
+00106          'HOMEOWNER EXEMPTION SAME-DAY INQUIRY REPORT'.
+00107      SKIP1
+00108  01  HEAD-C.
+00109      05  FILLER          PIC X(3)   VALUE SPACES.
+00110      05  FILLER          PIC X(10)  VALUE 'VOLUME'.
+00111      05  FILLER          PIC X(18)  VALUE 'PROPERTY NUMBER'.
+00112      05  FILLER          PIC X(30)  VALUE 'RENEWAL STATUS'.
+00113      SKIP1
+00114  01  DETAIL-LINE.
+00115      05  FILLER          PIC X(4)   VALUE SPACES.
+00116      05  D-VOL           PIC ZZ9.
+00117      05  FILLER          PIC X(7)   VALUE SPACES.
+00118      05  D-PROP          PIC Z(14)9.
+00119      05  FILLER          PIC X(4)   VALUE SPACES.
+00120      05  D-STATUS        PIC X(25).
+00121      SKIP1
+00122  01  TOTAL-LINE-1.
+00123      05  FILLER          PIC X(3)   VALUE SPACES.
+00124      05  FILLER          PIC X(30)  VALUE
+00125          'TOTAL INQUIRIES RECEIVED'.
+00126      05  TOT-INQUIRY     PIC Z,ZZZ,ZZ9.
+00127      SKIP1
+00128  01  TOTAL-LINE-2.
+00129      05  FILLER          PIC X(3)   VALUE SPACES.
+00130      05  FILLER          PIC X(30)  VALUE
+00131          'TOTAL PROPERTIES FOUND'.
+00132      05  TOT-FOUND       PIC Z,ZZZ,ZZ9.
+00133      SKIP1
+00134  01  TOTAL-LINE-3.
+00135      05  FILLER          PIC X(3)   VALUE SPACES.
+00136      05  FILLER          PIC X(30)  VALUE
+00137          'TOTAL PROPERTIES NOT ON FILE'.
+00138      05  TOT-NOTFND      PIC Z,ZZZ,ZZ9.
+00139      EJECT
+00140  PROCEDURE DIVISION.
+00141      SKIP1
+00142  0000-MAINLINE.
+00143      PERFORM 1000-INITIALIZATION.
+00144      PERFORM 2000-PROCESS-INQUIRY THRU 2000-EXIT
+00145          UNTIL END-OF-INQUIRY-FILE.
+00146      IF LINE-CNT GREATER THAN +52
+00147          PERFORM 1100-HEADING THRU 1100-EXIT.
+00148      MOVE INQUIRY-CNT TO TOT-INQUIRY.
+00149      MOVE FOUND-CNT   TO TOT-FOUND.
+00150      MOVE NOTFND-CNT  TO TOT-NOTFND.
+00151      WRITE PRINT-REC FROM TOTAL-LINE-1 AFTER ADVANCING 3.
+00152      WRITE PRINT-REC FROM TOTAL-LINE-2 AFTER ADVANCING 1.
+00153      WRITE PRINT-REC FROM TOTAL-LINE-3 AFTER ADVANCING 1.
+00154      DISPLAY TOTAL-LINE-1.
+00155      DISPLAY TOTAL-LINE-2.
+00156      DISPLAY TOTAL-LINE-3.
+00157      CLOSE INQUIRY-FILE HOMEOWNER-MAST-IX PRINT-FILE.
+00158      STOP RUN.
+00159      SKIP1
+00160  1000-INITIALIZATION.
+00161      OPEN INPUT INQUIRY-FILE HOMEOWNER-MAST-IX
+00162          OUTPUT PRINT-FILE.
+00163      ACCEPT ACPT-DATE FROM DATE.
+00164      MOVE ACPT-MO TO DSP-MO.
+00165      MOVE ACPT-DA TO DSP-DA.
+00166      MOVE ACPT-YR TO DSP-YR.
+00167      MOVE DSP-DATE TO HD-DATE.
+00168      PERFORM 1100-HEADING THRU 1100-EXIT.
+00169      PERFORM 1200-READ-INQUIRY THRU 1200-EXIT.
+00170      SKIP1
+00171  1100-HEADING.
+00172      ADD +1 TO PAGE-CNT.
+00173      MOVE PAGE-CNT TO HD-PAGE.
+00174      WRITE PRINT-REC FROM HEAD-A AFTER PAGE.
+00175      WRITE PRINT-REC FROM HEAD-B AFTER ADVANCING 2.
+00176      WRITE PRINT-REC FROM HEAD-C AFTER ADVANCING 2.
+00177      MOVE +5 TO LINE-CNT.
+00178  1100-EXIT. EXIT.
+00179      SKIP1
+00180  1200-READ-INQUIRY.
+00181      READ INQUIRY-FILE AT END
+00182          MOVE 'Y' TO INQUIRY-EOF.
+00182A 1200-EXIT. EXIT.
+00183      SKIP1
+00184  2000-PROCESS-INQUIRY.
+00185      ADD +1 TO INQUIRY-CNT.
+00186      MOVE IQ-VOL  TO HO-VOL.
+00187      MOVE IQ-PROP TO HO-PROP.
+00188      READ HOMEOWNER-MAST-IX
+00189          INVALID KEY
+00190              ADD +1 TO NOTFND-CNT
+00191              MOVE 'PROPERTY NOT ON FILE' TO HO-STATUS-TEXT
+00192              PERFORM 2100-PRINT-RESULT THRU 2100-EXIT
+00193          NOT INVALID KEY
+00194              ADD +1 TO FOUND-CNT
+00195              PERFORM 2050-SET-STATUS-TEXT THRU 2050-EXIT
+00196              PERFORM 2100-PRINT-RESULT THRU 2100-EXIT
+00197      END-READ.
+00198      PERFORM 1200-READ-INQUIRY THRU 1200-EXIT.
+00199  2000-EXIT. EXIT.
+00200      SKIP1
+00201  2050-SET-STATUS-TEXT.
+00202      EVALUATE TRUE
+00203          WHEN HO-STAT1-RENEWED
+00204              MOVE 'RENEWED' TO HO-STATUS-TEXT
+00205          WHEN HO-STAT1-NO
+00206              MOVE 'APPLICATION DENIED' TO HO-STATUS-TEXT
+00207          WHEN HO-STAT1-INCOMPLETE
+00208              MOVE 'APPLICATION INCOMPLETE' TO HO-STATUS-TEXT
+00209          WHEN HO-STAT1-UNDELVRBLE
+00210              MOVE 'RENEWAL UNDELIVERABLE' TO HO-STATUS-TEXT
+00211          WHEN OTHER
+00212              MOVE 'NOT YET RENEWED' TO HO-STATUS-TEXT
+00213      END-EVALUATE.
+00214  2050-EXIT. EXIT.
+00215      SKIP1
+00216  2100-PRINT-RESULT.
+00217      IF LINE-CNT GREATER THAN +57
+00218          PERFORM 1100-HEADING THRU 1100-EXIT.
+00219      MOVE HO-VOL  TO D-VOL.
+00220      MOVE HO-PROP TO D-PROP.
+00221      MOVE HO-STATUS-TEXT TO D-STATUS.
+00222      WRITE PRINT-REC FROM DETAIL-LINE AFTER ADVANCING 1.
+00223      ADD +1 TO LINE-CNT.
+00224  2100-EXIT. EXIT.
