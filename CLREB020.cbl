@@ -60,144 +60,161 @@
 00060  WORKING-STORAGE SECTION.
 00061  77  LINE-CNT          PIC S999       VALUE +60      COMP-3.
 00062  77  ERR-MESG          PIC X(11)      VALUE 'NOT NUMERIC'.
-00063  77  IN-CNT            PIC S999       VALUE +0       COMP-3.
-00064  77  OUT-CNT           PIC S999       VALUE +0       COMP-3.
-00065  77  ERROR-CNT         PIC S999       VALUE +0       COMP-3.
-00066  77  PAGE-CNT          PIC S999       VALUE +0       COMP-3.
-00067  77  CARD-EOF          PIC 9          VALUE 0.
-00068      88 END-OF-CARD-FILE              VALUE 1.
-00069  77  SEQ-CHECK         PIC X.
-00070      88  SEQ-ERROR                    VALUE 'E'.
-00071  01  WORK-AREA.
-00072      05 WORK-FACTOR.
-00073         10 WK-FACT1    PIC X.
-00074         10 FILLER      PIC X          VALUE '.'.
-00075         10 WK-FACT4    PIC X(4).
-00076      05  PREV-CARD.
-00077          10 PREV-YR    PIC XX         VALUE LOW-VALUE.
-00078          10 PREV-QUAD  PIC X          VALUE LOW-VALUE.
-00079      05 DATE-LINE.
-00080          10 FILLER     PIC X(11)      VALUE SPACES.
-00081          10 DATE-DT    PIC X(8).
-00082      05 HDG-LINE.
-00083          10 FILLER     PIC X(11)      VALUE SPACES.
-00084          10 FILLER     PIC X(40)      VALUE 'CLREB020'.
-00085          10 FILLER     PIC X(70)      VALUE 'OFFICE  OF  THE COUNT
-00086 -        'Y  CLERK'.
-00087          10 FILLER     PIC X(6)       VALUE 'PAGE  '.
-00088          10 HDG-PG     PIC ZZ9.
-00089      05  TTL-LINE.
-00090          10 FILLER     PIC X(51)      VALUE SPACES.
-00091          10 FILLER     PIC X(25)      VALUE 'EQUALIZATION      FAC
-00092 -        'TORS'.
-00093      05  TTL-LINE2.
+00063  77  DUP-MESG          PIC X(11)      VALUE 'DUPLICATE  '.
+00064  77  ZERO-MESG         PIC X(11)      VALUE 'ZERO FACTOR'.
+00065  77  IN-CNT            PIC S999       VALUE +0       COMP-3.
+00066  77  OUT-CNT           PIC S999       VALUE +0       COMP-3.
+00067  77  ERROR-CNT         PIC S999       VALUE +0       COMP-3.
+00068  77  PAGE-CNT          PIC S999       VALUE +0       COMP-3.
+00069  77  CARD-EOF          PIC 9          VALUE 0.
+00070      88 END-OF-CARD-FILE              VALUE 1.
+00071  77  SEQ-CHECK         PIC X.
+00072      88  SEQ-ERROR                    VALUE 'E'.
+00073  77  DUP-CARD-SW       PIC X          VALUE 'N'.
+00074      88  DUPLICATE-CARD               VALUE 'Y'.
+00075  01  WORK-AREA.
+00076      05 WORK-FACTOR.
+00077         10 WK-FACT1    PIC X.
+00078         10 FILLER      PIC X          VALUE '.'.
+00079         10 WK-FACT4    PIC X(4).
+00080      05  PREV-CARD.
+00081          10 PREV-YR    PIC XX         VALUE LOW-VALUE.
+00082          10 PREV-QUAD  PIC X          VALUE LOW-VALUE.
+00083      05 DATE-LINE.
+00084          10 FILLER     PIC X(11)      VALUE SPACES.
+00085          10 DATE-DT    PIC X(8).
+00086      05 HDG-LINE.
+00087          10 FILLER     PIC X(11)      VALUE SPACES.
+00088          10 FILLER     PIC X(40)      VALUE 'CLREB020'.
+00089          10 FILLER     PIC X(70)      VALUE 'OFFICE  OF  THE COUNT
+00090 -        'Y  CLERK'.
+00091          10 FILLER     PIC X(6)       VALUE 'PAGE  '.
+00092          10 HDG-PG     PIC ZZ9.
+00093      05  TTL-LINE.
 00094          10 FILLER     PIC X(51)      VALUE SPACES.
-00095          10 FILLER     PIC X(25)      VALUE 'YEAR      QUAD     FA
-00096 -        'CTOR'.
-00097      05  WORK-LINE.
-00098          10 FILLER     PIC X(52)      VALUE SPACES.
-00099          10 WK-YR      PIC XX.
-00100          10 FILLER     PIC X(8)       VALUE SPACES.
-00101          10 WK-QUAD    PIC X.
-00102          10 FILLER     PIC X(7)       VALUE SPACES.
-00103          10 WK-FACT    PIC X(6).
-00104          10 FILLER     PIC X(5)       VALUE SPACES.
-00105          10 WK-MESG    PIC X(11)      VALUE SPACES.
-00106  SKIP2
-00107 *****************  WORKING STORAGE ENDS HERE  ********************
-00108  SKIP3
-00109  PROCEDURE DIVISION.
-00110  010-BEGIN.
-00111      OPEN    INPUT CARD-FILE
-00112              OUTPUT PRINT-FILE
-00113                     FACTOR-FILE
-00114      MOVE    CURRENT-DATE TO DATE-DT
-00115      PERFORM 020-MAIN-LINE THRU 020-EXIT
-00116              UNTIL END-OF-CARD-FILE
-00117               OR   SEQ-ERROR
-00118      DISPLAY 'NO. OF INPUT RECORDS  = ' IN-CNT
-00119      DISPLAY 'NO. OF OUTPUT RECORDS = ' OUT-CNT
-00120      DISPLAY 'NO. OF ERROR RECORDS  = ' ERROR-CNT
-00121      CLOSE   CARD-FILE
-00122              PRINT-FILE
-00123              FACTOR-FILE
-00124      STOP RUN.
-00125      SKIP3
-00126  020-MAIN-LINE.
-00127      PERFORM 030-READ-CARD THRU 030-READ-EXIT
-00128      IF      NOT END-OF-CARD-FILE
-00129        AND   NOT SEQ-ERROR
-00130              IF     CD-YR NUMERIC
-00131                AND  CD-YR GREATER THAN 0
-00132                AND  CD-FACTOR NUMERIC
-00133                AND  CD-FACTOR GREATER THAN 0
-00134                AND  VALID-QUAD
-00135                     PERFORM 040-CREATE-FACTOR THRU 040-EXIT
-00136                     PERFORM 050-WRITE THRU 050-EXIT
-00137              ELSE
-00138                     ADD +1 TO ERROR-CNT
-00139                     MOVE ERR-MESG TO WK-MESG
-00140                     PERFORM 050-WRITE THRU 050-EXIT.
-00141      SKIP1
-00142  020-EXIT.
-00143      EXIT.
-00144      SKIP3
-00145  030-READ-CARD.
-00146      READ    CARD-FILE
-00147              AT END MOVE 1 TO CARD-EOF.
-00148      IF      NOT END-OF-CARD-FILE
-00149              IF   CARD LESS THAN PREV-CARD
-00150                   MOVE 16 TO RETURN-CODE
-00151                   DISPLAY 'CARDS OUT OF SEQUENCE'
-00152                   DISPLAY 'CURRENT CARD ' CARD
-00153                   DISPLAY 'PREVIOUS CARD ' PREV-CARD
-00154                   MOVE 'E' TO SEQ-CHECK
-00155              ELSE
-00156                   MOVE CARD TO PREV-CARD
-00157                   ADD +1 TO IN-CNT.
-00158      SKIP1
-00159  030-READ-EXIT.
-00160      EXIT.
-00161      SKIP3
-00162  040-CREATE-FACTOR.
-00163      MOVE    SPACES TO FACTOR-REC
-00164      MOVE    CD-YR      TO  FT-TAXYR
-00165      MOVE    CD-QUAD    TO  FT-QUAD
-00166      MOVE    CD-FACTOR-RD  TO  FT-EQFACT
-00167      WRITE   FACTOR-REC
-00168                   ADD +1 TO OUT-CNT.
-00169      SKIP1
-00170  040-EXIT.
-00171      EXIT.
-00172      SKIP3
-00173  050-WRITE.
-00174      IF      LINE-CNT GREATER THAN +55
-00175              PERFORM 060-HDG-ROUTINE THRU 060-EXIT.
-00176      MOVE    CD-YR      TO  WK-YR
-00177      MOVE    CD-QUAD    TO  WK-QUAD
-00178      MOVE    CD-FT1     TO  WK-FACT1
-00179      MOVE    CD-FT4     TO  WK-FACT4
-00180      MOVE    WORK-FACTOR TO WK-FACT
-00181      WRITE   PRINT-REC FROM WORK-LINE
-00182              AFTER ADVANCING 2
-00183      MOVE    SPACES TO WK-MESG
-00184      ADD     +2 TO LINE-CNT.
-00185      SKIP1
-00186  050-EXIT.
-00187      EXIT.
-00188      SKIP3
-00189  060-HDG-ROUTINE.
-00190      ADD     +1 TO PAGE-CNT
-00191      MOVE    PAGE-CNT TO HDG-PG
-00192      WRITE   PRINT-REC FROM DATE-LINE
-00193              AFTER PAGE
-00194      WRITE   PRINT-REC FROM HDG-LINE
-00195              AFTER ADVANCING 2
-00196      WRITE   PRINT-REC FROM TTL-LINE
-00197              AFTER ADVANCING 2
-00198      WRITE   PRINT-REC FROM TTL-LINE2
-00199              AFTER ADVANCING 3
-00200      MOVE    +8 TO LINE-CNT.
-00201      SKIP1
-00202  060-EXIT.
-00203      EXIT.
\ No newline at end of file
+00095          10 FILLER     PIC X(25)      VALUE 'EQUALIZATION      FAC
+00096 -        'TORS'.
+00097      05  TTL-LINE2.
+00098          10 FILLER     PIC X(51)      VALUE SPACES.
+00099          10 FILLER     PIC X(25)      VALUE 'YEAR      QUAD     FA
+00100 -        'CTOR'.
+00101      05  WORK-LINE.
+00102          10 FILLER     PIC X(52)      VALUE SPACES.
+00103          10 WK-YR      PIC XX.
+00104          10 FILLER     PIC X(8)       VALUE SPACES.
+00105          10 WK-QUAD    PIC X.
+00106          10 FILLER     PIC X(7)       VALUE SPACES.
+00107          10 WK-FACT    PIC X(6).
+00108          10 FILLER     PIC X(5)       VALUE SPACES.
+00109          10 WK-MESG    PIC X(11)      VALUE SPACES.
+00110  SKIP2
+00111 *****************  WORKING STORAGE ENDS HERE  ********************
+00112  SKIP3
+00113  PROCEDURE DIVISION.
+00114  010-BEGIN.
+00115      OPEN    INPUT CARD-FILE
+00116              OUTPUT PRINT-FILE
+00117                     FACTOR-FILE
+00118      MOVE    CURRENT-DATE TO DATE-DT
+00119      PERFORM 020-MAIN-LINE THRU 020-EXIT
+00120              UNTIL END-OF-CARD-FILE
+00121               OR   SEQ-ERROR
+00122      DISPLAY 'NO. OF INPUT RECORDS  = ' IN-CNT
+00123      DISPLAY 'NO. OF OUTPUT RECORDS = ' OUT-CNT
+00124      DISPLAY 'NO. OF ERROR RECORDS  = ' ERROR-CNT
+00125      CLOSE   CARD-FILE
+00126              PRINT-FILE
+00127              FACTOR-FILE
+00128      STOP RUN.
+00129      SKIP3
+00130  020-MAIN-LINE.
+00131      PERFORM 030-READ-CARD THRU 030-READ-EXIT
+00132      IF      NOT END-OF-CARD-FILE
+00133        AND   NOT SEQ-ERROR
+00134              IF      DUPLICATE-CARD
+00135                      ADD +1 TO ERROR-CNT
+00136                      MOVE DUP-MESG TO WK-MESG
+00137                      PERFORM 050-WRITE THRU 050-EXIT
+00138              ELSE
+00139              IF     CD-YR NUMERIC
+00140                AND  CD-YR GREATER THAN 0
+00141                AND  CD-FACTOR NUMERIC
+00142                AND  VALID-QUAD
+00143                     IF     CD-FACTOR-RD GREATER THAN ZERO
+00144                            PERFORM 040-CREATE-FACTOR THRU 040-EXIT
+00145                            PERFORM 050-WRITE THRU 050-EXIT
+00146              ELSE
+00147                     ADD +1 TO ERROR-CNT
+00148                     MOVE ZERO-MESG TO WK-MESG
+00149                     PERFORM 050-WRITE THRU 050-EXIT
+00150              ELSE
+00151                     ADD +1 TO ERROR-CNT
+00152                     MOVE ERR-MESG TO WK-MESG
+00153                     PERFORM 050-WRITE THRU 050-EXIT.
+00154      SKIP1
+00155  020-EXIT.
+00156      EXIT.
+00157      SKIP3
+00158  030-READ-CARD.
+00159      MOVE    'N' TO DUP-CARD-SW.
+00160      READ    CARD-FILE
+00161              AT END MOVE 1 TO CARD-EOF.
+00162      IF      NOT END-OF-CARD-FILE
+00163              IF   CARD LESS THAN PREV-CARD
+00164                   MOVE 16 TO RETURN-CODE
+00165                   DISPLAY 'CARDS OUT OF SEQUENCE'
+00166                   DISPLAY 'CURRENT CARD ' CARD
+00167                   DISPLAY 'PREVIOUS CARD ' PREV-CARD
+00168                   MOVE 'E' TO SEQ-CHECK
+00169              ELSE
+00170                   ADD +1 TO IN-CNT
+00171                   IF   CARD EQUAL PREV-CARD
+00172                        MOVE 'Y' TO DUP-CARD-SW
+00173                   ELSE
+00174                       MOVE CARD TO PREV-CARD.
+00175      SKIP1
+00176  030-READ-EXIT.
+00177      EXIT.
+00178      SKIP3
+00179  040-CREATE-FACTOR.
+00180      MOVE    SPACES TO FACTOR-REC
+00181      MOVE    CD-YR      TO  FT-TAXYR
+00182      MOVE    CD-QUAD    TO  FT-QUAD
+00183      MOVE    CD-FACTOR-RD  TO  FT-EQFACT
+00184      WRITE   FACTOR-REC
+00185                   ADD +1 TO OUT-CNT.
+00186      SKIP1
+00187  040-EXIT.
+00188      EXIT.
+00189      SKIP3
+00190  050-WRITE.
+00191      IF      LINE-CNT GREATER THAN +55
+00192              PERFORM 060-HDG-ROUTINE THRU 060-EXIT.
+00193      MOVE    CD-YR      TO  WK-YR
+00194      MOVE    CD-QUAD    TO  WK-QUAD
+00195      MOVE    CD-FT1     TO  WK-FACT1
+00196      MOVE    CD-FT4     TO  WK-FACT4
+00197      MOVE    WORK-FACTOR TO WK-FACT
+00198      WRITE   PRINT-REC FROM WORK-LINE
+00199              AFTER ADVANCING 2
+00200      MOVE    SPACES TO WK-MESG
+00201      ADD     +2 TO LINE-CNT.
+00202      SKIP1
+00203  050-EXIT.
+00204      EXIT.
+00205      SKIP3
+00206  060-HDG-ROUTINE.
+00207      ADD     +1 TO PAGE-CNT
+00208      MOVE    PAGE-CNT TO HDG-PG
+00209      WRITE   PRINT-REC FROM DATE-LINE
+00210              AFTER PAGE
+00211      WRITE   PRINT-REC FROM HDG-LINE
+00212              AFTER ADVANCING 2
+00213      WRITE   PRINT-REC FROM TTL-LINE
+00214              AFTER ADVANCING 2
+00215      WRITE   PRINT-REC FROM TTL-LINE2
+00216              AFTER ADVANCING 3
+00217      MOVE    +8 TO LINE-CNT.
+00218      SKIP1
+00219  060-EXIT.
+00220      EXIT.
