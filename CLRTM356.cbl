@@ -26,344 +26,496 @@
 00026 *    TION NUMERIC FIELD AND REMOVE THE REDEFINITION THAT        *
 00027 *    FOLLOWS IT.                                                *
 00028 *****************************************************************
-00029  ENVIRONMENT DIVISION.
-00030  CONFIGURATION SECTION.
-00031  SOURCE-COMPUTER. IBM-370.
-00032  OBJECT-COMPUTER. IBM-370.
-00033      SKIP1
-00034  INPUT-OUTPUT SECTION.
-00035      SKIP3
-00036  FILE-CONTROL.
-00037      SELECT CLTIFMST      ASSIGN TO UT-S-TIFDETL.
-00038      SELECT MASTER-IN     ASSIGN TO UT-S-ASSESMST.
-00039      SELECT MASTER-OUT    ASSIGN TO UT-S-ASSESOUT.
-00040      SELECT REPORT-FILE   ASSIGN TO UT-S-REPORT.
-00041      EJECT
-00042  DATA DIVISION.
-00043  FILE SECTION.
-00044      SKIP3
-00045  COPY CLTIFMSTF1.
-00046      SKIP3
-00047  COPY ASREASFD01.
-00048      SKIP3
-00049  COPY ASREASFD02.
-00050      SKIP3
-00051  FD  REPORT-FILE
-00052      RECORDING MODE IS F
-00053      BLOCK CONTAINS 0 RECORDS
-00054      RECORD CONTAINS 133 CHARACTERS
-00055      LABEL RECORDS ARE STANDARD
-00056      DATA RECORD IS REPORT-REC.
-00057      SKIP1
-00058  01  REPORT-REC          PIC X(133).
-00059      EJECT
-00060  WORKING-STORAGE SECTION.
-00061  77  TIFDETAIL-EOF-SW        PIC X   VALUE 'N'.
-00062      88  TIFDETAIL-EOF               VALUE 'Y'.
-00063      88  TIFDETAIL-NOT-EOF           VALUE 'N'.
-00064      SKIP1
-00065  77  MASTER-IN-EOF-SW        PIC X   VALUE 'N'.
-00066      88  MASTER-IN-EOF               VALUE 'Y'.
-00067      88  MASTER-IN-NOT-EOF           VALUE 'N'.
-00068      SKIP1
-00069  77  TIF-1ST-REC-SW          PIC X   VALUE 'Y'.
-00070      88  TIF-1ST-REC                 VALUE 'Y'.
-00071      88  TIF-REST-OF-RECS            VALUE 'N'.
-00072      SKIP1
-00073  77  M-1ST-REC-SW            PIC X   VALUE 'Y'.
-00074      88  M-1ST-REC                   VALUE 'Y'.
-00075      88  M-REST-OF-RECS              VALUE 'N'.
-00076      SKIP1
-00077  77  ERR-SW                  PIC X   VALUE 'N'.
-00078      88  FILE-ERR                    VALUE 'Y'.
-00079      88  FILE-OK                     VALUE 'N'.
-00080      SKIP1
-00081  77  BLANK-LINE              PIC X     VALUE SPACE.
-00082  77  PAGE-CNTR               PIC S9(5) PACKED-DECIMAL VALUE +0.
-00083  77  LINE-CNTR               PIC S9(3) PACKED-DECIMAL VALUE +70.
-00084  77  REST-OF-LINE-CNTR       PIC S9(3) PACKED-DECIMAL VALUE +0.
-00085  77  TIFDETAIL-RECS-READ     PIC S9(9) PACKED-DECIMAL VALUE +0.
-00086  77  TIFDETAIL-RECS-MATCH    PIC S9(9) PACKED-DECIMAL VALUE +0.
-00087  77  MASTER-IN-RECS-READ     PIC S9(9) PACKED-DECIMAL VALUE +0.
-00088  77  MASTER-OUT-RECS-WRIT    PIC S9(9) PACKED-DECIMAL VALUE +0.
-00089  77  REPORT-RECS-WRIT        PIC S9(9) PACKED-DECIMAL VALUE +0.
-00090      SKIP1
-00091  01  HOLD-AREA.
+00029 *
+00030 *****************************************************************
+00031 *           PROGRAM WORK REQUEST (MODIFICATION)                 *
+00032 *                                                               *
+00033 * PROGRAMMER: RTS                                               *
+00034 * DATE: 05/02/2019                                              *
+00035 * REQUEST LETTER NAME: CL050219.001                             *
+00036 *****************************************************************
+00037 *                MODIFICATION DESCRIPTION                       *
+00038 *                                                               *
+00039 * ADDED A BREAKOUT, BY TF-TXCD, OF THE TOTAL ASSESSED AND       *
+00040 * EQUALIZED VALUATION REMOVED FROM THE ASSESSMENT MASTER EACH   *
+00041 * TIME A TIF PARCEL IS MATCHED AND DROPPED.  THE ASSESSED       *
+00042 * AMOUNT IS THE CURRENT TOTAL VALUE (M-VALUE(6)) OFF THE        *
+00043 * ASSESSMENT MASTER RECORD BEING REMOVED; THE EQUALIZED AMOUNT  *
+00044 * IS TF-FRZEQVAL OFF THE MATCHING CLTIFMST RECORD.  TOTALS ARE  *
+00045 * PRINTED ON REPORT-FILE AFTER THE EXISTING TOTAL-LINE SO       *
+00046 * VALUATIONS CAN TIE THE DROP IN THE MASTER FILE GRAND TOTAL    *
+00047 * BACK TO THE TIF PARCELS PULLED THIS CYCLE.                    *
+00048 *****************************************************************
+00048A*
+00048B*****************************************************************
+00048C*           PROGRAM WORK REQUEST (MODIFICATION)                 *
+00048D*                                                               *
+00048E* PROGRAMMER: TJB                                                *
+00048F* DATE: 08/09/2026                                               *
+00048G* REQUEST LETTER NAME: CL080926.001                              *
+00048H*****************************************************************
+00048I*                MODIFICATION DESCRIPTION                       *
+00048J*                                                               *
+00048K* ADDED DETECTION OF DUPLICATE PROPERTY/VOLUME KEYS ON BOTH THE *
+00048L* TIF DETAIL FILE AND THE ASSESSMENT MASTER FILE.  A DUPLICATE  *
+00048M* KEY (CURRENT KEY EQUAL TO THE PREVIOUS KEY READ) NO LONGER    *
+00048N* FALLS THROUGH THE EXISTING OUT-OF-SEQUENCE TEST UNNOTICED --  *
+00048O* IT IS NOW COUNTED IN DUP-TIFDETAIL-CTR OR DUP-MASTER-IN-CTR,  *
+00048P* DISPLAYED AS A DIAGNOSTIC MESSAGE, AND THE TWO COUNTERS ARE   *
+00048Q* PRINTED WITH THE OTHER RUN TOTALS AT END OF JOB.  UNLIKE AN   *
+00048R* OUT-OF-SEQUENCE KEY, A DUPLICATE DOES NOT SET RETURN-CODE 16  *
+00048S* SINCE IT FLAGS A DATA QUALITY CONDITION RATHER THAN A BROKEN  *
+00048T* SORT ORDER.                                                    *
+00048U*****************************************************************
+00049  ENVIRONMENT DIVISION.
+00050  CONFIGURATION SECTION.
+00051  SOURCE-COMPUTER. IBM-370.
+00052  OBJECT-COMPUTER. IBM-370.
+00053      SKIP1
+00054  INPUT-OUTPUT SECTION.
+00055      SKIP3
+00056  FILE-CONTROL.
+00057      SELECT CLTIFMST      ASSIGN TO UT-S-TIFDETL.
+00058      SELECT MASTER-IN     ASSIGN TO UT-S-ASSESMST.
+00059      SELECT MASTER-OUT    ASSIGN TO UT-S-ASSESOUT.
+00060      SELECT REPORT-FILE   ASSIGN TO UT-S-REPORT.
+00061      EJECT
+00062  DATA DIVISION.
+00063  FILE SECTION.
+00064      SKIP3
+00065  COPY CLTIFMSTF1.
+00066      SKIP3
+00067  COPY ASREASFD01.
+00068      SKIP3
+00069  COPY ASREASFD02.
+00070      SKIP3
+00071  FD  REPORT-FILE
+00072      RECORDING MODE IS F
+00073      BLOCK CONTAINS 0 RECORDS
+00074      RECORD CONTAINS 133 CHARACTERS
+00075      LABEL RECORDS ARE STANDARD
+00076      DATA RECORD IS REPORT-REC.
+00077      SKIP1
+00078  01  REPORT-REC          PIC X(133).
+00079      EJECT
+00080  WORKING-STORAGE SECTION.
+00081  77  TIFDETAIL-EOF-SW        PIC X   VALUE 'N'.
+00082      88  TIFDETAIL-EOF               VALUE 'Y'.
+00083      88  TIFDETAIL-NOT-EOF           VALUE 'N'.
+00084      SKIP1
+00085  77  MASTER-IN-EOF-SW        PIC X   VALUE 'N'.
+00086      88  MASTER-IN-EOF               VALUE 'Y'.
+00087      88  MASTER-IN-NOT-EOF           VALUE 'N'.
+00088      SKIP1
+00089  77  TIF-1ST-REC-SW          PIC X   VALUE 'Y'.
+00090      88  TIF-1ST-REC                 VALUE 'Y'.
+00091      88  TIF-REST-OF-RECS            VALUE 'N'.
 00092      SKIP1
-00093      03  WORK-TAX-CODE          PIC 9(5).
-00094      03  FILLER REDEFINES WORK-TAX-CODE.
-00095          05  W-TOWN             PIC 9(2).
-00096          05  FILLER             PIC 9(3).
-00097      SKIP1
-00098      03  TIFDETAIL-KEY          PIC X(19).
-00099      03  FILLER REDEFINES TIFDETAIL-KEY.
-00100          05  TIF-TOWN-KEY       PIC 9(2).
-00101          05  TIF-VOLUME-KEY     PIC 9(3).
-00102          05  TIF-PROP-KEY       PIC 9(14).
-00103      SKIP1
-00104      03  PREV-TIFDETAIL-KEY     PIC X(19).
-00105      03  FILLER REDEFINES PREV-TIFDETAIL-KEY.
-00106          05  P-TIF-TOWN-KEY     PIC 9(2).
-00107          05  P-TIF-VOLUME-KEY   PIC 9(3).
-00108          05  P-TIF-PROP-KEY     PIC 9(14).
-00109      SKIP1
-00110      03  MASTER-IN-KEY          PIC X(19).
-00111      03  FILLER REDEFINES MASTER-IN-KEY.
-00112          05  M-TOWN-KEY         PIC 9(2).
-00113          05  M-VOLUME-KEY       PIC 9(3).
-00114          05  M-PROP-KEY         PIC 9(14).
-00115      SKIP1
-00116      03  PREV-MASTER-IN-KEY     PIC X(19).
-00117      03  FILLER REDEFINES PREV-MASTER-IN-KEY.
-00118          05  P-M-TOWN-KEY       PIC 9(2).
-00119          05  P-M-VOLUME-KEY     PIC 9(3).
-00120          05  P-M-PROP-KEY       PIC 9(14).
-00121      SKIP1
-00122  01  WORK-AREA.
+00093  77  M-1ST-REC-SW            PIC X   VALUE 'Y'.
+00094      88  M-1ST-REC                   VALUE 'Y'.
+00095      88  M-REST-OF-RECS              VALUE 'N'.
+00096      SKIP1
+00097  77  ERR-SW                  PIC X   VALUE 'N'.
+00098      88  FILE-ERR                    VALUE 'Y'.
+00099      88  FILE-OK                     VALUE 'N'.
+00100      SKIP1
+00101  77  BLANK-LINE              PIC X     VALUE SPACE.
+00102  77  PAGE-CNTR               PIC S9(5) PACKED-DECIMAL VALUE +0.
+00103  77  LINE-CNTR               PIC S9(3) PACKED-DECIMAL VALUE +70.
+00104  77  REST-OF-LINE-CNTR       PIC S9(3) PACKED-DECIMAL VALUE +0.
+00105  77  TIFDETAIL-RECS-READ     PIC S9(9) PACKED-DECIMAL VALUE +0.
+00106  77  TIFDETAIL-RECS-MATCH    PIC S9(9) PACKED-DECIMAL VALUE +0.
+00107  77  MASTER-IN-RECS-READ     PIC S9(9) PACKED-DECIMAL VALUE +0.
+00108  77  MASTER-OUT-RECS-WRIT    PIC S9(9) PACKED-DECIMAL VALUE +0.
+00109  77  REPORT-RECS-WRIT        PIC S9(9) PACKED-DECIMAL VALUE +0.
+00109A 77  DUP-TIFDETAIL-CTR       PIC S9(9) PACKED-DECIMAL VALUE +0.
+00109B 77  DUP-MASTER-IN-CTR       PIC S9(9) PACKED-DECIMAL VALUE +0.
+00110      SKIP1
+00111  77  TXCD-TABLE-CTR          PIC S9(4) PACKED-DECIMAL VALUE +0.
+00112  77  TXCD-FOUND-SW           PIC X     VALUE 'N'.
+00113      88  TXCD-FOUND                     VALUE 'Y'.
+00114  77  GRAND-ASSESSED-TOTAL    PIC S9(11) PACKED-DECIMAL VALUE +0.
+00115  77  GRAND-EQUALIZED-TOTAL   PIC S9(11) PACKED-DECIMAL VALUE +0.
+00116      SKIP1
+00117  01  HOLD-AREA.
+00118      SKIP1
+00119      03  WORK-TAX-CODE          PIC 9(5).
+00120      03  FILLER REDEFINES WORK-TAX-CODE.
+00121          05  W-TOWN             PIC 9(2).
+00122          05  FILLER             PIC 9(3).
 00123      SKIP1
-00124      03  SUBS.
-00125          05  SUB             PIC S9(4)  PACKED-DECIMAL VALUE +0.
-00126          05  SUB1            PIC S9(4)  PACKED-DECIMAL VALUE +0.
-00127      SKIP1
-00128  01  PRINT-LINES.
-00129      05  PAGE-HDR-1.
-00130          10  FILLER          PIC X      VALUE SPACE.
-00131          10  FILLER          PIC X(8)   VALUE 'CLRTM356'.
-00132          10  FILLER          PIC X(45)  VALUE SPACES.
-00133          10  FILLER          PIC X(26)  VALUE
-00134          'OFFICE OF THE COUNTY CLERK'.
-00135          10  FILLER          PIC X(39)  VALUE SPACES.
-00136          10  FILLER          PIC X(9)   VALUE 'PAGE NO. '.
-00137          10  PH1-PAGE-NO     PIC Z,ZZ9.
-00138      SKIP1
-00139      05  PAGE-HDR-2.
-00140          10  FILLER          PIC X      VALUE SPACE.
-00141          10  FILLER          PIC X(5)   VALUE 'DATE '.
-00142          10  PH2-MO          PIC 99.
-00143          10  FILLER          PIC X      VALUE '/'.
-00144          10  PH2-DA          PIC 99.
-00145          10  FILLER          PIC X      VALUE '/'.
-00146          10  PH2-YR          PIC 9999.
-00147          10  FILLER          PIC X(7)   VALUE SPACES.
-00148          10  FILLER          PIC X(9)   VALUE 'TAX YEAR '.
-00149          10  PH2-TAX-YEAR    PIC 9(4).
-00150          10  FILLER          PIC X(7)   VALUE SPACES.
-00151          10  FILLER          PIC X(49)  VALUE
-00152          'TIF DETAIL PARCELS DELETED FROM ASSESSMENT MASTER'.
+00124      03  TIFDETAIL-KEY          PIC X(19).
+00125      03  FILLER REDEFINES TIFDETAIL-KEY.
+00126          05  TIF-TOWN-KEY       PIC 9(2).
+00127          05  TIF-VOLUME-KEY     PIC 9(3).
+00128          05  TIF-PROP-KEY       PIC 9(14).
+00129      SKIP1
+00130      03  PREV-TIFDETAIL-KEY     PIC X(19).
+00131      03  FILLER REDEFINES PREV-TIFDETAIL-KEY.
+00132          05  P-TIF-TOWN-KEY     PIC 9(2).
+00133          05  P-TIF-VOLUME-KEY   PIC 9(3).
+00134          05  P-TIF-PROP-KEY     PIC 9(14).
+00135      SKIP1
+00136      03  MASTER-IN-KEY          PIC X(19).
+00137      03  FILLER REDEFINES MASTER-IN-KEY.
+00138          05  M-TOWN-KEY         PIC 9(2).
+00139          05  M-VOLUME-KEY       PIC 9(3).
+00140          05  M-PROP-KEY         PIC 9(14).
+00141      SKIP1
+00142      03  PREV-MASTER-IN-KEY     PIC X(19).
+00143      03  FILLER REDEFINES PREV-MASTER-IN-KEY.
+00144          05  P-M-TOWN-KEY       PIC 9(2).
+00145          05  P-M-VOLUME-KEY     PIC 9(3).
+00146          05  P-M-PROP-KEY       PIC 9(14).
+00147      SKIP1
+00148  01  WORK-AREA.
+00149      SKIP1
+00150      03  SUBS.
+00151          05  SUB             PIC S9(4)  PACKED-DECIMAL VALUE +0.
+00152          05  SUB1            PIC S9(4)  PACKED-DECIMAL VALUE +0.
 00153      SKIP1
-00154      05  PAGE-HDR-3.
-00155          10  FILLER          PIC X(2)   VALUE SPACES.
-00156          10  FILLER          PIC X(6)   VALUE 'VOLUME'.
-00157          10  FILLER          PIC X(2)   VALUE SPACES.
-00158          10  FILLER          PIC X(21)  VALUE
-00159          'PROPERTY INDEX NUMBER'.
-00160          10  FILLER          PIC X(3)   VALUE SPACES.
-00161          10  FILLER          PIC X(7)   VALUE 'TX-CODE'.
-00162          10  FILLER          PIC X(3)   VALUE SPACES.
-00163          10  FILLER          PIC X(10)  VALUE 'TXYR-ADDED'.
-00164          10  FILLER          PIC X(3)   VALUE SPACES.
-00165          10  FILLER          PIC X(22)  VALUE
-00166          'FROZEN EQUALIZED VALUE'.
-00167      SKIP1
-00168      05  DETAIL-LINE.
-00169          10  FILLER          PIC X(3)   VALUE SPACES.
-00170          10  DTL-VOL         PIC 9(3).
-00171          10  FILLER          PIC X(5)   VALUE SPACES.
-00172          10  DTL-PROP-NO     PIC 99,99,999,999,9999.
-00173          10  FILLER          PIC X(6)   VALUE SPACES.
-00174          10  DTL-TAX-CODE    PIC 9(5).
-00175          10  FILLER          PIC X(7)   VALUE SPACES.
-00176          10  DTL-TAX-YEAR-ADDED  PIC 9999.
-00177          10  FILLER          PIC X(9)   VALUE SPACES.
-00178          10  DTL-FR-EQ-VALUE   PIC ZZ,ZZZ,ZZZ,ZZ9.
+00154  01  PRINT-LINES.
+00155      05  PAGE-HDR-1.
+00156          10  FILLER          PIC X      VALUE SPACE.
+00157          10  FILLER          PIC X(8)   VALUE 'CLRTM356'.
+00158          10  FILLER          PIC X(45)  VALUE SPACES.
+00159          10  FILLER          PIC X(26)  VALUE
+00160          'OFFICE OF THE COUNTY CLERK'.
+00161          10  FILLER          PIC X(39)  VALUE SPACES.
+00162          10  FILLER          PIC X(9)   VALUE 'PAGE NO. '.
+00163          10  PH1-PAGE-NO     PIC Z,ZZ9.
+00164      SKIP1
+00165      05  PAGE-HDR-2.
+00166          10  FILLER          PIC X      VALUE SPACE.
+00167          10  FILLER          PIC X(5)   VALUE 'DATE '.
+00168          10  PH2-MO          PIC 99.
+00169          10  FILLER          PIC X      VALUE '/'.
+00170          10  PH2-DA          PIC 99.
+00171          10  FILLER          PIC X      VALUE '/'.
+00172          10  PH2-YR          PIC 9999.
+00173          10  FILLER          PIC X(7)   VALUE SPACES.
+00174          10  FILLER          PIC X(9)   VALUE 'TAX YEAR '.
+00175          10  PH2-TAX-YEAR    PIC 9(4).
+00176          10  FILLER          PIC X(7)   VALUE SPACES.
+00177          10  FILLER          PIC X(49)  VALUE
+00178          'TIF DETAIL PARCELS DELETED FROM ASSESSMENT MASTER'.
 00179      SKIP1
-00180      05  TOTAL-LINE.
-00181          10  FILLER          PIC X(5)   VALUE SPACES.
-00182          10  FILLER          PIC X(35)  VALUE
-00183          'TOTAL NUMBER OF TIF DETAILS DELETED'.
-00184          10  FILLER          PIC X(3)   VALUE SPACES.
-00185          10  TL-NO-OF-TIF-DTLS-DELETED    PIC ZZZ,ZZ9.
-00186      SKIP1
-00187  01  WORK-AREAS.
-00188      05  DSP-TIME            PIC 99,99.
-00189      05  DSP-DATE.
-00190          10  DSP-MO          PIC 99.
-00191          10  FILLER          PIC X      VALUE '/'.
-00192          10  DSP-DA          PIC 99.
-00193          10  FILLER          PIC X      VALUE '/'.
-00194          10  DSP-YR          PIC 9999.
-00195      05  ACPT-DATE           PIC 9(8).
-00196      05  ACPT-TIME-HOLD      PIC 9(8).
-00197      05  ACPT-TIME-HOLD-X REDEFINES ACPT-TIME-HOLD.
-00198          10  ACPT-TIME       PIC 9(4).
-00199          10  FILLER          PIC 9(4).
-00200      SKIP1
-00201      EJECT
-00202  LINKAGE SECTION.
-00203      SKIP1
-00204  01  LINK-INFO.
-00205      05  LINK-LENGTH         PIC S9(4) COMP.
-00206          88  VALID-LINK-LENGTH   VALUE +4.
-00207      05  LINK-TAX-YEAR       PIC 9(4).
-00208      SKIP1
-00209  PROCEDURE DIVISION USING LINK-INFO.
-00210
-00211  0000-INITIALIZE.
-00212      ACCEPT ACPT-TIME-HOLD FROM TIME.
-00213      MOVE ACPT-TIME TO DSP-TIME.
-00214      INSPECT DSP-TIME REPLACING ALL ',' BY ':'.
-00215      MOVE FUNCTION CURRENT-DATE(1:8) TO ACPT-DATE.
-00216      MOVE ACPT-DATE(5:2)    TO DSP-MO, PH2-MO.
-00217      MOVE ACPT-DATE(7:2)    TO DSP-DA, PH2-DA.
-00218      MOVE ACPT-DATE(1:4)    TO DSP-YR, PH2-YR.
-00219      DISPLAY 'PROGRAM CLRTM356 DATE AND TIME OF RUN ' DSP-DATE
-00220          ' ' DSP-TIME.
-00221      DISPLAY SPACE.
-00222      SKIP1
-00223      IF NOT VALID-LINK-LENGTH
-00224          DISPLAY 'LINKAGE LENGTH INVALID'
-00225          MOVE 0016 TO RETURN-CODE
-00226          STOP RUN.
-00227      IF (LINK-TAX-YEAR NOT NUMERIC)
-00228          OR (LINK-TAX-YEAR NOT GREATER THAN '0000')
-00229              DISPLAY 'INVALID TAX YEAR PARAMETER  ' LINK-TAX-YEAR
-00230              MOVE 0016 TO RETURN-CODE
-00231              STOP RUN
-00232      ELSE
-00233          MOVE LINK-TAX-YEAR TO PH2-TAX-YEAR
-00234      END-IF.
-00235      OPEN  INPUT  CLTIFMST
-00236                   MASTER-IN.
-00237      OPEN  OUTPUT MASTER-OUT
-00238                   REPORT-FILE.
-00239      WRITE REPORT-REC FROM BLANK-LINE AFTER ADVANCING PAGE.
-00240      MOVE ZEROES TO HOLD-AREA.
-00241      PERFORM 0200-READ-TIFDETAIL.
-00242      PERFORM 0300-READ-MASTER-IN.
-00243      PERFORM 0100-MAINLINE
-00244          UNTIL (TIFDETAIL-EOF AND MASTER-IN-EOF) OR FILE-ERR.
-00245      IF LINE-CNTR GREATER THAN 57
-00246          PERFORM 1000-HEADING-ROUTINE
-00247      ELSE
-00248          SUBTRACT LINE-CNTR FROM 57 GIVING REST-OF-LINE-CNTR
-00249          PERFORM VARYING SUB FROM 1 BY 1 UNTIL SUB EQUAL
-00250              REST-OF-LINE-CNTR
-00251                  WRITE REPORT-REC FROM BLANK-LINE AFTER
-00252                      ADVANCING 1
-00253          END-PERFORM
-00254      END-IF.
-00255      MOVE TIFDETAIL-RECS-MATCH TO TL-NO-OF-TIF-DTLS-DELETED.
-00256      WRITE REPORT-REC FROM TOTAL-LINE AFTER ADVANCING 2.
-00257      DISPLAY 'TIF DETAIL RECORDS READ     ' TIFDETAIL-RECS-READ.
-00258      DISPLAY 'MASTER IN RECORDS READ      ' MASTER-IN-RECS-READ.
-00259      DISPLAY 'MASTER OUT RECORDS WRITTEN  ' MASTER-OUT-RECS-WRIT.
-00260      DISPLAY 'TIF DETAIL RECORDS MATCHED  ' TIFDETAIL-RECS-MATCH.
-00261      DISPLAY 'REPORT RECORDS WRITTEN      ' REPORT-RECS-WRIT.
-00262      CLOSE CLTIFMST
-00263            MASTER-IN
-00264            MASTER-OUT
-00265            REPORT-FILE.
-00266      STOP RUN.
-00267      SKIP1
-00268  0100-MAINLINE.
-00269      IF TIFDETAIL-KEY EQUAL MASTER-IN-KEY
-00270          PERFORM 0500-PRINT-REPORT
-00271          ADD +1 TO TIFDETAIL-RECS-MATCH
-00272          PERFORM 0200-READ-TIFDETAIL
-00273          PERFORM 0300-READ-MASTER-IN
-00274      ELSE
-00275          IF MASTER-IN-KEY GREATER THAN TIFDETAIL-KEY
-00276              PERFORM 0200-READ-TIFDETAIL
-00277          ELSE
-00278              IF MASTER-IN-KEY LESS THAN TIFDETAIL-KEY
-00279                  PERFORM 0400-WRITE-MASTER-OUT
-00280              END-IF
-00281          END-IF
-00282      END-IF.
-00283      SKIP1
-00284  0200-READ-TIFDETAIL.
-00285      READ  CLTIFMST  AT END
-00286          MOVE ALL '9' TO TIFDETAIL-KEY
-00287          MOVE 'Y' TO TIFDETAIL-EOF-SW.
-00288      IF NOT TIFDETAIL-EOF
-00289          ADD +1 TO TIFDETAIL-RECS-READ
-00290          IF TIF-1ST-REC
-00291              MOVE TF-PROP TO TIF-PROP-KEY
-00292              MOVE TF-TXCD TO WORK-TAX-CODE
-00293              MOVE W-TOWN  TO TIF-TOWN-KEY
-00294              MOVE TF-VOL TO TIF-VOLUME-KEY
-00295              MOVE 'N' TO TIF-1ST-REC-SW
-00296          ELSE
-00297              MOVE TIFDETAIL-KEY TO PREV-TIFDETAIL-KEY
-00298              MOVE TF-PROP TO TIF-PROP-KEY
-00299              MOVE TF-TXCD TO WORK-TAX-CODE
-00300              MOVE W-TOWN TO TIF-TOWN-KEY
-00301              MOVE TF-VOL TO TIF-VOLUME-KEY
-00302          END-IF
-00303      END-IF.
-00304      IF TIFDETAIL-KEY LESS THAN PREV-TIFDETAIL-KEY
-00305          MOVE 'Y' TO ERR-SW
-00306          DISPLAY 'CLTIFMSTR1 OUT OF SEQUENCE'
-00307          DISPLAY 'CURRENT TIFDETAIL KEY IS  '
-00308              TIF-TOWN-KEY, TIF-VOLUME-KEY, TIF-PROP-KEY
-00309          DISPLAY 'PREVIOUS TIFDETAIL KEY IS '
-00310              P-TIF-TOWN-KEY, P-TIF-VOLUME-KEY, P-TIF-PROP-KEY
-00311          MOVE 0016 TO RETURN-CODE
-00312      END-IF.
-00313      SKIP1
-00314  0300-READ-MASTER-IN.
-00315      READ MASTER-IN AT END
-00316          MOVE ALL '9' TO MASTER-IN-KEY
-00317          MOVE 'Y' TO MASTER-IN-EOF-SW.
-00318      IF NOT MASTER-IN-EOF
-00319          ADD +1 TO MASTER-IN-RECS-READ
-00320          IF M-1ST-REC
-00321              MOVE M-PROP OF MSTR-IN-REC TO M-PROP-KEY
-00322              MOVE M-TXCD OF MSTR-IN-REC TO WORK-TAX-CODE
-00323              MOVE W-TOWN TO M-TOWN-KEY
-00324              MOVE M-VOL OF MSTR-IN-REC TO M-VOLUME-KEY
-00325              MOVE 'N' TO M-1ST-REC-SW
-00326          ELSE
-00327              MOVE MASTER-IN-KEY TO PREV-MASTER-IN-KEY
-00328              MOVE M-PROP OF MSTR-IN-REC TO M-PROP-KEY
-00329              MOVE M-TXCD OF MSTR-IN-REC TO WORK-TAX-CODE
-00330              MOVE W-TOWN TO M-TOWN-KEY
-00331              MOVE M-VOL OF MSTR-IN-REC TO M-VOLUME-KEY
-00332          END-IF
-00333      END-IF.
-00334      IF MASTER-IN-KEY LESS THAN PREV-MASTER-IN-KEY
-00335          MOVE 'Y' TO ERR-SW
-00336          DISPLAY 'ASSESSMENT MASTER FILE OUT OF SEQUENCE'
-00337          DISPLAY 'CURRENT MASTER-IN KEY IS  '
-00338              M-TOWN-KEY, M-PROP-KEY, M-VOLUME-KEY
-00339          DISPLAY 'PREVIOUS MASTER-IN KEY IS '
-00340              P-M-TOWN-KEY, P-M-PROP-KEY, P-M-VOLUME-KEY
-00341          MOVE 0016 TO RETURN-CODE
-00342      END-IF.
-00343      SKIP1
-00344  0400-WRITE-MASTER-OUT.
-00345      WRITE MSTR-OUT-REC FROM MSTR-IN-REC.
-00346      ADD +1 TO MASTER-OUT-RECS-WRIT.
-00347      PERFORM 0300-READ-MASTER-IN.
+00180      05  PAGE-HDR-3.
+00181          10  FILLER          PIC X(2)   VALUE SPACES.
+00182          10  FILLER          PIC X(6)   VALUE 'VOLUME'.
+00183          10  FILLER          PIC X(2)   VALUE SPACES.
+00184          10  FILLER          PIC X(21)  VALUE
+00185          'PROPERTY INDEX NUMBER'.
+00186          10  FILLER          PIC X(3)   VALUE SPACES.
+00187          10  FILLER          PIC X(7)   VALUE 'TX-CODE'.
+00188          10  FILLER          PIC X(3)   VALUE SPACES.
+00189          10  FILLER          PIC X(10)  VALUE 'TXYR-ADDED'.
+00190          10  FILLER          PIC X(3)   VALUE SPACES.
+00191          10  FILLER          PIC X(22)  VALUE
+00192          'FROZEN EQUALIZED VALUE'.
+00193      SKIP1
+00194      05  DETAIL-LINE.
+00195          10  FILLER          PIC X(3)   VALUE SPACES.
+00196          10  DTL-VOL         PIC 9(3).
+00197          10  FILLER          PIC X(5)   VALUE SPACES.
+00198          10  DTL-PROP-NO     PIC 99,99,999,999,9999.
+00199          10  FILLER          PIC X(6)   VALUE SPACES.
+00200          10  DTL-TAX-CODE    PIC 9(5).
+00201          10  FILLER          PIC X(7)   VALUE SPACES.
+00202          10  DTL-TAX-YEAR-ADDED  PIC 9999.
+00203          10  FILLER          PIC X(9)   VALUE SPACES.
+00204          10  DTL-FR-EQ-VALUE   PIC ZZ,ZZZ,ZZZ,ZZ9.
+00205      SKIP1
+00206      05  TOTAL-LINE.
+00207          10  FILLER          PIC X(5)   VALUE SPACES.
+00208          10  FILLER          PIC X(35)  VALUE
+00209          'TOTAL NUMBER OF TIF DETAILS DELETED'.
+00210          10  FILLER          PIC X(3)   VALUE SPACES.
+00211          10  TL-NO-OF-TIF-DTLS-DELETED    PIC ZZZ,ZZ9.
+00212      SKIP1
+00213      05  VAL-HEADING-LINE.
+00214          10  FILLER          PIC X(5)   VALUE SPACES.
+00215          10  FILLER          PIC X(48)  VALUE
+00216          'ASSESSED/EQUALIZED VALUATION REMOVED BY TAX CODE'.
+00217      SKIP1
+00218      05  VAL-HEADING-LINE-2.
+00219          10  FILLER          PIC X(5)   VALUE SPACES.
+00220          10  FILLER          PIC X(8)   VALUE 'TAX CODE'.
+00221          10  FILLER          PIC X(10)  VALUE SPACES.
+00222          10  FILLER          PIC X(19)  VALUE
+00223          'ASSESSED VALUATION'.
+00224          10  FILLER          PIC X(10)  VALUE SPACES.
+00225          10  FILLER          PIC X(20)  VALUE
+00226          'EQUALIZED VALUATION'.
+00227      SKIP1
+00228      05  VAL-DETAIL-LINE.
+00229          10  FILLER          PIC X(5)   VALUE SPACES.
+00230          10  VDL-TAX-CODE    PIC 9(5).
+00231          10  FILLER          PIC X(13)  VALUE SPACES.
+00232          10  VDL-ASSESSED    PIC ZZ,ZZZ,ZZZ,ZZ9.
+00233          10  FILLER          PIC X(8)   VALUE SPACES.
+00234          10  VDL-EQUALIZED   PIC ZZ,ZZZ,ZZZ,ZZ9.
+00235      SKIP1
+00236      05  VAL-GRAND-TOTAL-LINE.
+00237          10  FILLER          PIC X(5)   VALUE SPACES.
+00238          10  FILLER          PIC X(16)  VALUE 'GRAND TOTALS'.
+00239          10  FILLER          PIC X(2)   VALUE SPACES.
+00240          10  VTL-ASSESSED    PIC ZZ,ZZZ,ZZZ,ZZ9.
+00241          10  FILLER          PIC X(8)   VALUE SPACES.
+00242          10  VTL-EQUALIZED   PIC ZZ,ZZZ,ZZZ,ZZ9.
+00243      SKIP1
+00244  01  TXCD-TOTAL-TABLE.
+00245      05  TXCD-TOTAL-ENTRY OCCURS 50 TIMES.
+00246          10  TXCD-ENTRY           PIC 9(5).
+00247          10  TXCD-ASSESSED-TOTAL  PIC S9(11) PACKED-DECIMAL.
+00248          10  TXCD-EQUALIZED-TOTAL PIC S9(11) PACKED-DECIMAL.
+00249      SKIP1
+00250  01  WORK-AREAS.
+00251      05  DSP-TIME            PIC 99,99.
+00252      05  DSP-DATE.
+00253          10  DSP-MO          PIC 99.
+00254          10  FILLER          PIC X      VALUE '/'.
+00255          10  DSP-DA          PIC 99.
+00256          10  FILLER          PIC X      VALUE '/'.
+00257          10  DSP-YR          PIC 9999.
+00258      05  ACPT-DATE           PIC 9(8).
+00259      05  ACPT-TIME-HOLD      PIC 9(8).
+00260      05  ACPT-TIME-HOLD-X REDEFINES ACPT-TIME-HOLD.
+00261          10  ACPT-TIME       PIC 9(4).
+00262          10  FILLER          PIC 9(4).
+00263      SKIP1
+00264      EJECT
+00265  LINKAGE SECTION.
+00266      SKIP1
+00267  01  LINK-INFO.
+00268      05  LINK-LENGTH         PIC S9(4) COMP.
+00269          88  VALID-LINK-LENGTH   VALUE +4.
+00270      05  LINK-TAX-YEAR       PIC 9(4).
+00271      SKIP1
+00272  PROCEDURE DIVISION USING LINK-INFO.
+00273 
+00274  0000-INITIALIZE.
+00275      ACCEPT ACPT-TIME-HOLD FROM TIME.
+00276      MOVE ACPT-TIME TO DSP-TIME.
+00277      INSPECT DSP-TIME REPLACING ALL ',' BY ':'.
+00278      MOVE FUNCTION CURRENT-DATE(1:8) TO ACPT-DATE.
+00279      MOVE ACPT-DATE(5:2)    TO DSP-MO, PH2-MO.
+00280      MOVE ACPT-DATE(7:2)    TO DSP-DA, PH2-DA.
+00281      MOVE ACPT-DATE(1:4)    TO DSP-YR, PH2-YR.
+00282      DISPLAY 'PROGRAM CLRTM356 DATE AND TIME OF RUN ' DSP-DATE
+00283          ' ' DSP-TIME.
+00284      DISPLAY SPACE.
+00285      SKIP1
+00286      IF NOT VALID-LINK-LENGTH
+00287          DISPLAY 'LINKAGE LENGTH INVALID'
+00288          MOVE 0016 TO RETURN-CODE
+00289          STOP RUN.
+00290      IF (LINK-TAX-YEAR NOT NUMERIC)
+00291          OR (LINK-TAX-YEAR NOT GREATER THAN '0000')
+00292              DISPLAY 'INVALID TAX YEAR PARAMETER  ' LINK-TAX-YEAR
+00293              MOVE 0016 TO RETURN-CODE
+00294              STOP RUN
+00295      ELSE
+00296          MOVE LINK-TAX-YEAR TO PH2-TAX-YEAR
+00297      END-IF.
+00298      OPEN  INPUT  CLTIFMST
+00299                   MASTER-IN.
+00300      OPEN  OUTPUT MASTER-OUT
+00301                   REPORT-FILE.
+00302      WRITE REPORT-REC FROM BLANK-LINE AFTER ADVANCING PAGE.
+00303      MOVE ZEROES TO HOLD-AREA.
+00304      PERFORM 0200-READ-TIFDETAIL.
+00305      PERFORM 0300-READ-MASTER-IN.
+00306      PERFORM 0100-MAINLINE
+00307          UNTIL (TIFDETAIL-EOF AND MASTER-IN-EOF) OR FILE-ERR.
+00308      IF LINE-CNTR GREATER THAN 57
+00309          PERFORM 1000-HEADING-ROUTINE
+00310      ELSE
+00311          SUBTRACT LINE-CNTR FROM 57 GIVING REST-OF-LINE-CNTR
+00312          PERFORM VARYING SUB FROM 1 BY 1 UNTIL SUB EQUAL
+00313              REST-OF-LINE-CNTR
+00314                  WRITE REPORT-REC FROM BLANK-LINE AFTER
+00315                      ADVANCING 1
+00316          END-PERFORM
+00317      END-IF.
+00318      MOVE TIFDETAIL-RECS-MATCH TO TL-NO-OF-TIF-DTLS-DELETED.
+00319      WRITE REPORT-REC FROM TOTAL-LINE AFTER ADVANCING 2.
+00320      PERFORM 0600-PRINT-VALUATION-TOTALS.
+00321      DISPLAY 'TIF DETAIL RECORDS READ     ' TIFDETAIL-RECS-READ.
+00322      DISPLAY 'MASTER IN RECORDS READ      ' MASTER-IN-RECS-READ.
+00323      DISPLAY 'MASTER OUT RECORDS WRITTEN  ' MASTER-OUT-RECS-WRIT.
+00324      DISPLAY 'TIF DETAIL RECORDS MATCHED  ' TIFDETAIL-RECS-MATCH.
+00325      DISPLAY 'REPORT RECORDS WRITTEN      ' REPORT-RECS-WRIT.
+00325A     DISPLAY 'DUPLICATE TIF DETAIL KEYS   ' DUP-TIFDETAIL-CTR.
+00325B     DISPLAY 'DUPLICATE MASTER-IN KEYS    ' DUP-MASTER-IN-CTR.
+00326      CLOSE CLTIFMST
+00327            MASTER-IN
+00328            MASTER-OUT
+00329            REPORT-FILE.
+00330      STOP RUN.
+00331      SKIP1
+00332  0100-MAINLINE.
+00333      IF TIFDETAIL-KEY EQUAL MASTER-IN-KEY
+00334          PERFORM 0500-PRINT-REPORT
+00335          PERFORM 0550-TALLY-VALUATION
+00336          ADD +1 TO TIFDETAIL-RECS-MATCH
+00337          PERFORM 0200-READ-TIFDETAIL
+00338          PERFORM 0300-READ-MASTER-IN
+00339      ELSE
+00340          IF MASTER-IN-KEY GREATER THAN TIFDETAIL-KEY
+00341              PERFORM 0200-READ-TIFDETAIL
+00342          ELSE
+00343              IF MASTER-IN-KEY LESS THAN TIFDETAIL-KEY
+00344                  PERFORM 0400-WRITE-MASTER-OUT
+00345              END-IF
+00346          END-IF
+00347      END-IF.
 00348      SKIP1
-00349  0500-PRINT-REPORT.
-00350      IF LINE-CNTR GREATER THAN 59
-00351          PERFORM 1000-HEADING-ROUTINE.
-00352      MOVE TF-VOL TO DTL-VOL.
-00353      MOVE TF-PROP  TO DTL-PROP-NO.
-00354      INSPECT DTL-PROP-NO REPLACING ALL ',' BY '-'.
-00355      MOVE TF-TXCD TO DTL-TAX-CODE.
-00356      MOVE TF-TXYR TO DTL-TAX-YEAR-ADDED.
-00357      MOVE TF-FRZEQVAL TO DTL-FR-EQ-VALUE.
-00358      WRITE REPORT-REC FROM DETAIL-LINE AFTER ADVANCING 2.
-00359      ADD +2 TO LINE-CNTR.
-00360      ADD +1 TO REPORT-RECS-WRIT.
-00361      SKIP1
-00362  1000-HEADING-ROUTINE.
-00363      ADD +1 TO PAGE-CNTR.
-00364      MOVE PAGE-CNTR TO PH1-PAGE-NO.
-00365      WRITE REPORT-REC FROM PAGE-HDR-1 AFTER ADVANCING PAGE.
-00366      WRITE REPORT-REC FROM PAGE-HDR-2 AFTER ADVANCING 2.
-00367      WRITE REPORT-REC FROM PAGE-HDR-3 AFTER ADVANCING 3.
-00368      MOVE +6 TO LINE-CNTR.
-00369      SKIP1
\ No newline at end of file
+00349  0200-READ-TIFDETAIL.
+00350      READ  CLTIFMST  AT END
+00351          MOVE ALL '9' TO TIFDETAIL-KEY
+00352          MOVE 'Y' TO TIFDETAIL-EOF-SW.
+00353      IF NOT TIFDETAIL-EOF
+00354          ADD +1 TO TIFDETAIL-RECS-READ
+00355          IF TIF-1ST-REC
+00356              MOVE TF-PROP TO TIF-PROP-KEY
+00357              MOVE TF-TXCD TO WORK-TAX-CODE
+00358              MOVE W-TOWN  TO TIF-TOWN-KEY
+00359              MOVE TF-VOL TO TIF-VOLUME-KEY
+00360              MOVE 'N' TO TIF-1ST-REC-SW
+00361          ELSE
+00362              MOVE TIFDETAIL-KEY TO PREV-TIFDETAIL-KEY
+00363              MOVE TF-PROP TO TIF-PROP-KEY
+00364              MOVE TF-TXCD TO WORK-TAX-CODE
+00365              MOVE W-TOWN TO TIF-TOWN-KEY
+00366              MOVE TF-VOL TO TIF-VOLUME-KEY
+00367          END-IF
+00368      END-IF.
+00369      IF TIFDETAIL-KEY LESS THAN PREV-TIFDETAIL-KEY
+00370          MOVE 'Y' TO ERR-SW
+00371          DISPLAY 'CLTIFMSTR1 OUT OF SEQUENCE'
+00372          DISPLAY 'CURRENT TIFDETAIL KEY IS  '
+00373              TIF-TOWN-KEY, TIF-VOLUME-KEY, TIF-PROP-KEY
+00374          DISPLAY 'PREVIOUS TIFDETAIL KEY IS '
+00375              P-TIF-TOWN-KEY, P-TIF-VOLUME-KEY, P-TIF-PROP-KEY
+00376          MOVE 0016 TO RETURN-CODE
+00376A     ELSE
+00376B         IF TIFDETAIL-KEY EQUAL PREV-TIFDETAIL-KEY
+00376C             ADD +1 TO DUP-TIFDETAIL-CTR
+00376D             DISPLAY 'DUPLICATE TIF DETAIL PROPERTY/VOLUME -- '
+00376E                 TIF-TOWN-KEY, TIF-VOLUME-KEY, TIF-PROP-KEY
+00376F         END-IF
+00377      END-IF.
+00378      SKIP1
+00379  0300-READ-MASTER-IN.
+00380      READ MASTER-IN AT END
+00381          MOVE ALL '9' TO MASTER-IN-KEY
+00382          MOVE 'Y' TO MASTER-IN-EOF-SW.
+00383      IF NOT MASTER-IN-EOF
+00384          ADD +1 TO MASTER-IN-RECS-READ
+00385          IF M-1ST-REC
+00386              MOVE M-PROP OF MSTR-IN-REC TO M-PROP-KEY
+00387              MOVE M-TXCD OF MSTR-IN-REC TO WORK-TAX-CODE
+00388              MOVE W-TOWN TO M-TOWN-KEY
+00389              MOVE M-VOL OF MSTR-IN-REC TO M-VOLUME-KEY
+00390              MOVE 'N' TO M-1ST-REC-SW
+00391          ELSE
+00392              MOVE MASTER-IN-KEY TO PREV-MASTER-IN-KEY
+00393              MOVE M-PROP OF MSTR-IN-REC TO M-PROP-KEY
+00394              MOVE M-TXCD OF MSTR-IN-REC TO WORK-TAX-CODE
+00395              MOVE W-TOWN TO M-TOWN-KEY
+00396              MOVE M-VOL OF MSTR-IN-REC TO M-VOLUME-KEY
+00397          END-IF
+00398      END-IF.
+00399      IF MASTER-IN-KEY LESS THAN PREV-MASTER-IN-KEY
+00400          MOVE 'Y' TO ERR-SW
+00401          DISPLAY 'ASSESSMENT MASTER FILE OUT OF SEQUENCE'
+00402          DISPLAY 'CURRENT MASTER-IN KEY IS  '
+00403              M-TOWN-KEY, M-PROP-KEY, M-VOLUME-KEY
+00404          DISPLAY 'PREVIOUS MASTER-IN KEY IS '
+00405              P-M-TOWN-KEY, P-M-PROP-KEY, P-M-VOLUME-KEY
+00406          MOVE 0016 TO RETURN-CODE
+00406A     ELSE
+00406B         IF MASTER-IN-KEY EQUAL PREV-MASTER-IN-KEY
+00406C             ADD +1 TO DUP-MASTER-IN-CTR
+00406D             DISPLAY 'DUPLICATE MASTER-IN PROPERTY/VOLUME -- '
+00406E                 M-TOWN-KEY, M-VOLUME-KEY, M-PROP-KEY
+00406F         END-IF
+00407      END-IF.
+00408      SKIP1
+00409  0400-WRITE-MASTER-OUT.
+00410      WRITE MSTR-OUT-REC FROM MSTR-IN-REC.
+00411      ADD +1 TO MASTER-OUT-RECS-WRIT.
+00412      PERFORM 0300-READ-MASTER-IN.
+00413      SKIP1
+00414  0500-PRINT-REPORT.
+00415      IF LINE-CNTR GREATER THAN 59
+00416          PERFORM 1000-HEADING-ROUTINE.
+00417      MOVE TF-VOL TO DTL-VOL.
+00418      MOVE TF-PROP  TO DTL-PROP-NO.
+00419      INSPECT DTL-PROP-NO REPLACING ALL ',' BY '-'.
+00420      MOVE TF-TXCD TO DTL-TAX-CODE.
+00421      MOVE TF-TXYR TO DTL-TAX-YEAR-ADDED.
+00422      MOVE TF-FRZEQVAL TO DTL-FR-EQ-VALUE.
+00423      WRITE REPORT-REC FROM DETAIL-LINE AFTER ADVANCING 2.
+00424      ADD +2 TO LINE-CNTR.
+00425      ADD +1 TO REPORT-RECS-WRIT.
+00426      SKIP1
+00427  1000-HEADING-ROUTINE.
+00428      ADD +1 TO PAGE-CNTR.
+00429      MOVE PAGE-CNTR TO PH1-PAGE-NO.
+00430      WRITE REPORT-REC FROM PAGE-HDR-1 AFTER ADVANCING PAGE.
+00431      WRITE REPORT-REC FROM PAGE-HDR-2 AFTER ADVANCING 2.
+00432      WRITE REPORT-REC FROM PAGE-HDR-3 AFTER ADVANCING 3.
+00433      MOVE +6 TO LINE-CNTR.
+00434      SKIP1
+00435      SKIP1
+00436  0550-TALLY-VALUATION.
+00437      ADD M-VALUE OF MSTR-IN-REC (6) TO GRAND-ASSESSED-TOTAL.
+00438      ADD TF-FRZEQVAL                TO GRAND-EQUALIZED-TOTAL.
+00439      MOVE 'N' TO TXCD-FOUND-SW.
+00440      MOVE 0   TO SUB1.
+00441      PERFORM VARYING SUB FROM 1 BY 1
+00442          UNTIL SUB GREATER THAN TXCD-TABLE-CTR
+00443              IF TF-TXCD EQUAL TXCD-ENTRY (SUB)
+00444                  MOVE SUB TO SUB1
+00445                  MOVE 'Y' TO TXCD-FOUND-SW
+00446              END-IF
+00447      END-PERFORM.
+00448      IF NOT TXCD-FOUND
+00449          IF TXCD-TABLE-CTR NOT LESS THAN 50
+00450              DISPLAY 'TAX CODE VALUATION TABLE FULL -- '
+00451                  'TOTALS INCOMPLETE FOR TAX CODE ' TF-TXCD
+00452          ELSE
+00453              ADD 1 TO TXCD-TABLE-CTR
+00454              MOVE TXCD-TABLE-CTR TO SUB1
+00455              MOVE TF-TXCD TO TXCD-ENTRY (SUB1)
+00456              MOVE 0 TO TXCD-ASSESSED-TOTAL (SUB1)
+00457              MOVE 0 TO TXCD-EQUALIZED-TOTAL (SUB1)
+00458          END-IF
+00459      END-IF.
+00460      IF SUB1 GREATER THAN ZERO
+00461          ADD M-VALUE OF MSTR-IN-REC (6)
+00462              TO TXCD-ASSESSED-TOTAL (SUB1)
+00463          ADD TF-FRZEQVAL TO TXCD-EQUALIZED-TOTAL (SUB1)
+00464      END-IF.
+00465      SKIP1
+00466  0600-PRINT-VALUATION-TOTALS.
+00467      IF TXCD-TABLE-CTR GREATER THAN ZERO
+00468          WRITE REPORT-REC FROM VAL-HEADING-LINE
+00469              AFTER ADVANCING 3
+00470          WRITE REPORT-REC FROM VAL-HEADING-LINE-2
+00471              AFTER ADVANCING 1
+00472          PERFORM VARYING SUB FROM 1 BY 1
+00473              UNTIL SUB GREATER THAN TXCD-TABLE-CTR
+00474                  MOVE TXCD-ENTRY (SUB)  TO VDL-TAX-CODE
+00475                  MOVE TXCD-ASSESSED-TOTAL (SUB)  TO VDL-ASSESSED
+00476                  MOVE TXCD-EQUALIZED-TOTAL (SUB) TO VDL-EQUALIZED
+00477                  WRITE REPORT-REC FROM VAL-DETAIL-LINE
+00478                      AFTER ADVANCING 1
+00479          END-PERFORM
+00480              MOVE GRAND-ASSESSED-TOTAL  TO VTL-ASSESSED
+00481              MOVE GRAND-EQUALIZED-TOTAL TO VTL-EQUALIZED
+00482              WRITE REPORT-REC FROM VAL-GRAND-TOTAL-LINE
+00483                  AFTER ADVANCING 2
+00484      END-IF.
