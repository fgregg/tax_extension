@@ -27,6 +27,32 @@
 00027 *   A). CHANGE THE PROGRAM TO DISPLAY THE CURRENT DATE ALONG    *
 00028 *       WITH CENTURY WHEN THE DATE AND TIME ARE DISPLAYED.      *
 00029 *****************************************************************
+00029A****************************************************************
+00029B*           PROGRAM WORK REQUEST (MODIFICATION)                 *
+00029C*                                                               *
+00029D* PROGRAMMER: RTS                                               *
+00029E* DATE: 08/09/26                                                *
+00029F****************************************************************
+00029G*                MODIFICATION DESCRIPTION                       *
+00029H*                                                               *
+00029I* ADDED A VALUATION VARIANCE THRESHOLD CHECK.  FOR EACH RECORD  *
+00029J* WRITTEN, THE EQUALIZED VALUE ON FILE (EQ-EQ-VAL) IS COMPARED  *
+00029K* TO THE VALUE EXPECTED FROM APPLYING THE EQUALIZATION FACTOR   *
+00029L* (EQ-EQ-FCR) TO THE ASSESSED VALUE.  A RECORD WHOSE EQUALIZED  *
+00029M* VALUE VARIES FROM THE EXPECTED VALUE BY MORE THAN THE         *
+00029N* TOLERANCE IN VARIANCE-PCT-THRESHOLD IS DISPLAYED AS A         *
+00029O* VARIANCE EXCEPTION, AND AN END-OF-JOB COUNT OF EXCEPTIONS IS   *
+00029P* ADDED TO THE FINAL TOTALS.                                    *
+00029Q****************************************************************
+00029R****************************************************************
+00029S*   PROGRAMMER: RTS     DATE: 08/09/26   (MODIFICATION)         *
+00029T*                                                               *
+00029U* A ZERO EQUALIZATION FACTOR (EQ-EQ-FCR) ON AN ASSESSED-VALUE    *
+00029V* RECORD PASSED THROUGH 600-VARIANCE-CHECK UNFLAGGED -- THE     *
+00029W* DIVIDE-BY-ZERO GUARD SKIPPED THE TEST ENTIRELY WHEN THE        *
+00029X* FACTOR WAS ZERO.  IT NOW REPORTS ITS OWN EQUALIZATION-FACTOR-  *
+00029Y* NOT-FOUND EXCEPTION, COUNTED SEPARATELY AND ADDED TO THE       *
+00029Z* FINAL TOTALS.                                                 *
 00030  ENVIRONMENT DIVISION.
 00031  INPUT-OUTPUT SECTION.
 00032  FILE-CONTROL.
@@ -60,6 +86,12 @@
 00060  77  TOT-MAST-RECS-UPDT    PIC S9(7)  COMP-3  VALUE ZERO.
 00061  77  TOT-DIVN-RECS-READ    PIC S9(7)  COMP-3  VALUE ZERO.
 00062  77  DIVN-RECS-UNMATCH     PIC S9(7)  COMP-3  VALUE ZERO.
+00062A 77  VARIANCE-EXCP-CNT     PIC S9(7)  COMP-3  VALUE ZERO.
+00062B 77  VARIANCE-PCT-THRESHOLD PIC S9(3)V9(2) COMP-3 VALUE +1.00.
+00062C 77  EXPECTED-EQ-VAL       PIC S9(11) COMP-3  VALUE ZERO.
+00062D 77  VARIANCE-AMT          PIC S9(11) COMP-3  VALUE ZERO.
+00062E 77  VARIANCE-PCT          PIC S9(5)V9(2) COMP-3 VALUE ZERO.
+00062F 77  EQFACT-NOTFND-CNT     PIC S9(7)  COMP-3  VALUE ZERO.
 00063  01  WORK-AREAS.
 00064      05  DSP-TIME                   PIC X(5).
 00065      05  DSP-DATE                   PIC X(10).
@@ -143,12 +175,14 @@
 00143            MOVE VALUE-IN-REC TO OUTPUT-REC
 00144            MOVE DIN-DIV TO DV-DIV-PROP-NO
 00145            ADD +1 TO TOT-MAST-RECS-UPDT
+00145A           PERFORM 600-VARIANCE-CHECK
 00146            PERFORM 500-WRITE-MASTER
 00147            PERFORM 200-READ-VALUE
 00148            PERFORM 300-READ-DIVISION
 00149         ELSE
 00150            MOVE VALUE-IN-REC TO OUTPUT-REC
 00151            MOVE EQ-PROP TO DV-DIV-PROP-NO
+00151A           PERFORM 600-VARIANCE-CHECK
 00152            PERFORM 500-WRITE-MASTER
 00153            PERFORM 200-READ-VALUE
 00154         END-IF
@@ -157,6 +191,32 @@
 00157  500-WRITE-MASTER.
 00158      WRITE OUTPUT-REC.
 00159      ADD +1 TO TOT-MAST-RECS-WRITTEN.
+00159A 600-VARIANCE-CHECK.
+00159B     IF EQ-ASSD-VAL NOT EQUAL ZERO
+00159C        IF EQ-EQ-FCR EQUAL ZERO
+00159D           ADD +1 TO EQFACT-NOTFND-CNT
+00159E           DISPLAY 'EQUALIZATION FACTOR NOT FOUND  PROP '
+00159F                   EQ-PROP ' VOL ' EQ-VOL
+00159G        ELSE
+00159H           COMPUTE EXPECTED-EQ-VAL ROUNDED =
+00159I               EQ-ASSD-VAL * EQ-EQ-FCR
+00159J           COMPUTE VARIANCE-AMT = EXPECTED-EQ-VAL - EQ-EQ-VAL
+00159K           IF VARIANCE-AMT < ZERO
+00159L              MULTIPLY VARIANCE-AMT BY -1 GIVING VARIANCE-AMT
+00159M           END-IF
+00159N           IF EXPECTED-EQ-VAL NOT EQUAL ZERO
+00159O              COMPUTE VARIANCE-PCT ROUNDED =
+00159P                  VARIANCE-AMT * 100 / EXPECTED-EQ-VAL
+00159Q              IF VARIANCE-PCT > VARIANCE-PCT-THRESHOLD
+00159R                 ADD +1 TO VARIANCE-EXCP-CNT
+00159S                 DISPLAY 'VALUATION VARIANCE EXCEPTION  PROP '
+00159T                         EQ-PROP ' VOL ' EQ-VOL
+00159U                 DISPLAY '   ASSESSED VALUE   ' EQ-ASSD-VAL
+00159V                 DISPLAY '   EQUALIZED VALUE   ' EQ-EQ-VAL
+00159W                 DISPLAY '   EXPECTED VALUE    ' EXPECTED-EQ-VAL
+00159X                 DISPLAY '   VARIANCE PERCENT  ' VARIANCE-PCT
+00159Y              END-IF
+00159Z           END-IF END-IF END-IF.
 00160  SKIP2
 00161  900-FINAL.
 00162      DISPLAY 'TOTAL MASTER RECORDS READ         '
@@ -169,5 +229,9 @@
 00169              TOT-MAST-RECS-UPDT.
 00170      DISPLAY 'TOTAL DIVISION RECORDS UNMATCHED  '
 00171              DIVN-RECS-UNMATCH.
+00171A     DISPLAY 'TOTAL VALUATION VARIANCE EXCEPTIONS '
+00171B             VARIANCE-EXCP-CNT.
+00171C     DISPLAY 'TOTAL EQUALIZATION FACTOR NOT FOUND '
+00171D             EQFACT-NOTFND-CNT.
 00172      CLOSE EQUAL-VALUE OUTPUT-FILE REDIVN-MAST.
 00173  EJECT
