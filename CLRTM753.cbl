@@ -22,6 +22,31 @@
 00022 *       PROGRAM TO DISPLAY THE CURRENT DATE ALONG WITH CENTURY  *
 00023 *       IN THIS FIELD.                                          *
 00024 *****************************************************************
+00024A****************************************************************
+00024B*           PROGRAM WORK REQUEST (MODIFICATION)                 *
+00024C*                                                               *
+00024D* PROGRAMMER: RTS                                               *
+00024E* DATE: 08/09/26                                                *
+00024F****************************************************************
+00024G*                MODIFICATION DESCRIPTION                       *
+00024H*                                                               *
+00024I* PRIOR-AGCY-TAB/CURR-AGCY-TAB ONLY HOLD 40 DISTINCT AGENCIES   *
+00024J* PER DIVISION.  A DIVISION WITH A 41ST DISTINCT AGENCY WAS     *
+00024K* SILENTLY DROPPING IT OFF THE END OF THE TABLE WITH NO ERROR.  *
+00024L* 3175-LOAD-AGENCY AND 3275-LOAD-AGENCY NOW DETECT A FULL TABLE *
+00024M* (SEARCH AT END) AND REPORT THE DROPPED AGENCY ON THE EXISTING *
+00024N* ERROR REPORT, WITH A NEW END-OF-JOB COUNT OF HOW MANY WERE    *
+00024O* DROPPED FOR EACH SIDE.                                        *
+00024P****************************************************************
+00024Q****************************************************************
+00024R*  PROGRAM WORK REQUEST (MODIFICATION)  PROGRAMMER: T. BROWN    *
+00024S*  DATE: 08/09/26                                               *
+00024T*  MODIFICATION: ADDED A DOLLAR RECONCILIATION TOTAL FOR THE    *
+00024U*  DISCONNECT/ANNEX RUN.  5000-CREATE-DISC-ANX-RECORD NOW       *
+00024V*  ACCUMULATES EACH DIVISION'S PRIOR-TOT-EV/CURR-TOT-EV INTO    *
+00024W*  RUN-WIDE GRAND TOTALS; 9000-FINALIZATION REPORTS THE GRAND   *
+00024X*  PRIOR/CURRENT EV TOTALS AND NET CHANGE ON SYSOUT AND PRINT.  *
+00024Y****************************************************************
 00025  ENVIRONMENT DIVISION.
 00026  INPUT-OUTPUT SECTION.
 00027  FILE-CONTROL.
@@ -63,6 +88,15 @@
 00063      'NO MATCHING CURRENT YEAR RECORD FOR DIVISION NO.'.
 00064  77  PRIOR-AGCY-NOTFND      PIC X(46) VALUE
 00065      'NO MATCHING PRIOR YEAR RECORD FOR DIVISION NO.'.
+00065A 77  PRIOR-AGCY-TAB-FULL    PIC X(48) VALUE
+00065B     '40-AGENCY TABLE FULL, AGENCY DROPPED FOR DIV.'.
+00065C 77  CURR-AGCY-TAB-FULL     PIC X(48) VALUE
+00065D     '40-AGENCY TABLE FULL, AGENCY DROPPED FOR DIV.'.
+00065E 77  PRIOR-AGCY-OVFLW-CTR   PIC 9(8)  VALUE 0.
+00065F 77  CURR-AGCY-OVFLW-CTR    PIC 9(8)  VALUE 0.
+00065G 77  GRAND-PRIOR-EV-TOTAL   PIC S9(13) VALUE 0       COMP-3.
+00065H 77  GRAND-CURR-EV-TOTAL    PIC S9(13) VALUE 0       COMP-3.
+00065I 77  GRAND-NET-EV-CHANGE    PIC S9(13) VALUE 0       COMP-3.
 00066
 00067  01  FILLER.
 00068      03 MDY-DATE.
@@ -119,6 +153,10 @@
 00119         05 FILLER           PIC XX    VALUE SPACES.
 00120         05 T-MESSG          PIC X(34).
 00121         05 T-TOTAL          PIC Z,ZZZ,ZZ9.
+00121A     03 GRAND-TOTAL-LINE.
+00121B        05 FILLER           PIC XX    VALUE SPACES.
+00121C        05 GT-MESSG         PIC X(34).
+00121D        05 GT-TOTAL         PIC -Z,ZZZ,ZZZ,ZZZ,ZZ9.
 00122
 00123      03 PRIOR-AGCY-TABLE.
 00124         05 PRIOR-AGCY-TAB   OCCURS 40 TIMES
@@ -241,9 +279,20 @@
 00241  3175-LOAD-AGENCY.
 00242      SET PRIOR-INDEX TO 1.
 00243      SEARCH PRIOR-AGCY-TAB
-00244      WHEN PAT-AGCY (PRIOR-INDEX) = 0
-00245         MOVE PA-AGENCY (SUB1) TO PAT-AGCY (PRIOR-INDEX)
-00246      END-SEARCH.
+00244      AT END
+00245         PERFORM 3180-PRIOR-AGCY-OVERFLOW
+00246      WHEN PAT-AGCY (PRIOR-INDEX) = 0
+00247         MOVE PA-AGENCY (SUB1) TO PAT-AGCY (PRIOR-INDEX)
+00248      END-SEARCH.
+00248A SKIP2
+00248B 3180-PRIOR-AGCY-OVERFLOW.
+00248C     ADD 1 TO PRIOR-AGCY-OVFLW-CTR.
+00248D     MOVE PRIOR-AGCY-TAB-FULL TO D-MESSG
+00248E     MOVE PA-DIVNO TO D-DIVNO
+00248F     MOVE PA-PROP  TO D-PROP
+00248G     MOVE PA-TXTYP TO D-TXTYP
+00248H     MOVE PA-TXCD  TO D-TXCD
+00248I     PERFORM 7000-FORMAT-DETAIL-LINE.
 00247  EJECT
 00248  3200-LOAD-NEW-AGENCIES.
 00249      ADD CA-EQUL-VAL TO CURR-TOT-EV.
@@ -264,15 +313,28 @@
 00264  3275-LOAD-AGENCY.
 00265      SET CURR-INDEX TO 1.
 00266      SEARCH CURR-AGCY-TAB
-00267      WHEN CAT-AGCY (CURR-INDEX) = 0
-00268         MOVE CA-AGENCY (SUB1) TO CAT-AGCY (CURR-INDEX)
-00269      END-SEARCH.
+00267      AT END
+00268         PERFORM 3280-CURR-AGCY-OVERFLOW
+00269      WHEN CAT-AGCY (CURR-INDEX) = 0
+00270         MOVE CA-AGENCY (SUB1) TO CAT-AGCY (CURR-INDEX)
+00271      END-SEARCH.
+00271A SKIP2
+00271B 3280-CURR-AGCY-OVERFLOW.
+00271C     ADD 1 TO CURR-AGCY-OVFLW-CTR.
+00271D     MOVE CURR-AGCY-TAB-FULL TO D-MESSG
+00271E     MOVE CA-DIVNO TO D-DIVNO
+00271F     MOVE CA-PROP  TO D-PROP
+00271G     MOVE CA-TXTYP TO D-TXTYP
+00271H     MOVE CA-TXCD  TO D-TXCD
+00271I     PERFORM 7000-FORMAT-DETAIL-LINE.
 00270  EJECT
 00271  5000-CREATE-DISC-ANX-RECORD.
 00272      MOVE SPACES TO CLDISANX-REC.
 00273      MOVE SAVE-KEY TO DA-DIVNO.
 00274      MOVE PRIOR-TOT-EV TO DA-TOTPREV.
 00275      MOVE CURR-TOT-EV TO DA-TOTCUEV.
+00275A     ADD PRIOR-TOT-EV TO GRAND-PRIOR-EV-TOTAL.
+00275B     ADD CURR-TOT-EV  TO GRAND-CURR-EV-TOTAL.
 00276      MOVE 0 TO DA-SEGCTR.
 00277      MOVE SAVE-KEY TO WS-DIV-NO.
 00278 *    IF (WS-DIV-1ST-6 = 0) OR (PRIOR-TOT-EV = 0)
@@ -376,6 +438,18 @@
 00376              DISCONNECT-OUT-TOTAL.
 00377      DISPLAY 'TOTAL ANNEXATION SEGMENTS WRITTEN                  '
 00378              ANNEXATION-OUT-TOTAL.
+00378A     DISPLAY 'TOTAL PRIOR YR AGENCIES DROPPED, 40-AGCY LIMIT     '
+00378B             PRIOR-AGCY-OVFLW-CTR.
+00378C     DISPLAY 'TOTAL CURR YR AGENCIES DROPPED, 40-AGCY LIMIT      '
+00378D             CURR-AGCY-OVFLW-CTR.
+00378E     COMPUTE GRAND-NET-EV-CHANGE =
+00378F         GRAND-CURR-EV-TOTAL - GRAND-PRIOR-EV-TOTAL.
+00378G     DISPLAY 'GRAND TOTAL PRIOR YEAR EQUALIZED VALUE             '
+00378H             GRAND-PRIOR-EV-TOTAL.
+00378I     DISPLAY 'GRAND TOTAL CURRENT YEAR EQUALIZED VALUE           '
+00378J             GRAND-CURR-EV-TOTAL.
+00378K     DISPLAY 'NET CHANGE IN EQUALIZED VALUE                      '
+00378L             GRAND-NET-EV-CHANGE.
 00379  SKIP1
 00380      IF LINE-CTR GREATER 53
 00381         PERFORM 8000-HEADING-RTN.
@@ -395,6 +469,21 @@
 00395      MOVE 'TOTAL ANNEXATION SEGMENTS WRITTEN' TO T-MESSG.
 00396      MOVE ANNEXATION-OUT-TOTAL                TO T-TOTAL.
 00397      WRITE PRINT-REC FROM TOTAL-LINE AFTER ADVANCING 1 LINES.
+00397A     MOVE 'TOTAL PRIOR AGCY DROPPED, 40-LIMIT'  TO T-MESSG.
+00397B     MOVE PRIOR-AGCY-OVFLW-CTR                TO T-TOTAL.
+00397C     WRITE PRINT-REC FROM TOTAL-LINE AFTER ADVANCING 1 LINES.
+00397D     MOVE 'TOTAL CURR AGCY DROPPED, 40-LIMIT'   TO T-MESSG.
+00397E     MOVE CURR-AGCY-OVFLW-CTR                 TO T-TOTAL.
+00397F     WRITE PRINT-REC FROM TOTAL-LINE AFTER ADVANCING 1 LINES.
+00397G     MOVE 'GRAND TOTAL PRIOR YR EQUALIZED VALUE' TO GT-MESSG.
+00397H     MOVE GRAND-PRIOR-EV-TOTAL                TO GT-TOTAL.
+00397I     WRITE PRINT-REC FROM GRAND-TOTAL-LINE AFTER ADVANCING 2.
+00397J     MOVE 'GRAND TOTAL CURR YR EQUALIZED VALUE' TO GT-MESSG.
+00397K     MOVE GRAND-CURR-EV-TOTAL                 TO GT-TOTAL.
+00397L     WRITE PRINT-REC FROM GRAND-TOTAL-LINE AFTER ADVANCING 1.
+00397M     MOVE 'NET CHANGE IN EQUALIZED VALUE'        TO GT-MESSG.
+00397N     MOVE GRAND-NET-EV-CHANGE                 TO GT-TOTAL.
+00397O     WRITE PRINT-REC FROM GRAND-TOTAL-LINE AFTER ADVANCING 1.
 00398      CLOSE PRIOR-AGCY-MAST  CURR-AGCY-MAST  CLDISANXFILE
 00399            PRINT-FILE.
 00400  EJECT
