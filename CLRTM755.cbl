@@ -28,6 +28,21 @@
 00028 *       PROGRAM TO DISPLAY THE CURRENT DATE ALONG WITH CENTURY  *
 00029 *       IN THIS FIELD.                                          *
 00030 *****************************************************************
+00030A*****************************************************************
+00030B*           PROGRAM WORK REQUEST (MODIFICATION)                 *
+00030C*                                                               *
+00030D* PROGRAMMER: T. BROWN                                         *
+00030E* DATE: 08/09/26                                                *
+00030F*****************************************************************
+00030G*                MODIFICATION DESCRIPTION                       *
+00030H*                                                               *
+00030I* ADDED A DRIFT REPORT ON THE FROZEN AGENCY FILE.  4300-READ-   *
+00030J* FROZEN-FILE NOW ALSO ACCUMULATES A RUN-WIDE NET EQUALIZED     *
+00030K* VALUE DRIFT TOTAL AND FLAGS, VIA 5500-DRIFT-CHECK, ANY RECORD *
+00030L* WHOSE DISCONNECT/ANNEX ADJUSTMENT IS LARGE RELATIVE TO THE    *
+00030M* RECORD'S FROZEN EQUALIZED VALUE.  BOTH ARE REPORTED IN        *
+00030N* 9000-FINALIZATION.                                            *
+00030O*****************************************************************
 00031  EJECT
 00032  ENVIRONMENT DIVISION.
 00033  INPUT-OUTPUT SECTION.
@@ -77,6 +92,10 @@
 00077  77  PAGE-CNTR          PIC 9(5)      VALUE 0.
 00078  77  ACPT-DATE          PIC 9(8).
 00079  77  SUB1               PIC S9(4)               COMP.
+00079A 77  DRIFT-NET-TOTAL    PIC S9(13)    VALUE 0   COMP-3.
+00079B 77  DRIFT-EXCP-CNT     PIC 9(7)      VALUE 0.
+00079C 77  DRIFT-PCT          PIC S9(5)V9(2) VALUE 0  COMP-3.
+00079D 77  DRIFT-PCT-THRESHOLD PIC S9(3)V9(2) VALUE +25.00 COMP-3.
 00080  SKIP2
 00081  77  OLD-AGCY-EOF-SW    PIC 9         VALUE ZERO.
 00082      88  OLD-AGCY-EOF                 VALUE 1.
@@ -160,6 +179,12 @@
 00160          10  HD5-CNTR     PIC Z,ZZZ,ZZZ,ZZ9.
 00161          10  FILLER       PIC X(3)    VALUE SPACES.
 00162          10  HD5-MESSAGE  PIC X(50).
+00162A SKIP2
+00162B     05  HEADING6.
+00162C         10  FILLER       PIC XX      VALUE SPACES.
+00162D         10  HD6-NETDRIFT PIC -Z,ZZZ,ZZZ,ZZZ,ZZ9.
+00162E         10  FILLER       PIC X(3)    VALUE SPACES.
+00162F         10  HD6-MESSAGE  PIC X(50).
 00163  EJECT
 00164  PROCEDURE DIVISION.
 00165  0000-MAINLINE.
@@ -358,7 +383,30 @@
 00358            MOVE 16 TO RETURN-CODE
 00359         END-IF
 00360      END-IF.
+00360A     PERFORM 5500-DRIFT-CHECK.
 00361  EJECT
+00361A 5500-DRIFT-CHECK.
+00361B     IF PRINT-SWITCH = 'A'
+00361C        ADD WS-DISC-VALUE TO DRIFT-NET-TOTAL
+00361D     ELSE
+00361E        SUBTRACT WS-DISC-VALUE FROM DRIFT-NET-TOTAL
+00361F     END-IF.
+00361G     IF FA-FROZ-EQLZD NOT EQUAL ZERO
+00361H        COMPUTE DRIFT-PCT ROUNDED =
+00361I            WS-DISC-VALUE * 100 / FA-FROZ-EQLZD
+00361J        IF DRIFT-PCT < ZERO
+00361K           MULTIPLY DRIFT-PCT BY -1 GIVING DRIFT-PCT
+00361L        END-IF
+00361M        IF DRIFT-PCT > DRIFT-PCT-THRESHOLD
+00361N           ADD 1 TO DRIFT-EXCP-CNT
+00361O           DISPLAY 'FROZEN AGENCY DRIFT EXCEPTION  TXCD '
+00361P                   FA-TXCD ' AGCY ' FA-AGCY
+00361Q           DISPLAY '   FROZEN EQUALIZED VALUE  ' FA-FROZ-EQLZD
+00361R           DISPLAY '   DISC/ANNEX VALUE        ' WS-DISC-VALUE
+00361S           DISPLAY '   DRIFT PERCENT           ' DRIFT-PCT
+00361T        END-IF
+00361U     END-IF.
+00361V EJECT
 00362  5000-PRINT-ROUTINE.
 00363      IF PRINT-ANNEX
 00364         MOVE AM-DIVNO        TO HDR-DIV-NO
@@ -454,6 +502,16 @@
 00454            TO HD5-MESSAGE.
 00455      MOVE  ANNEX-WRITTEN TO HD5-CNTR.
 00456      WRITE PRINT-REC FROM HEADING5 AFTER ADVANCING 1 LINE.
+00456A SKIP2
+00456B     MOVE 'TOTAL FROZEN AGENCY DRIFT EXCEPTIONS          '
+00456C           TO HD5-MESSAGE.
+00456D     MOVE  DRIFT-EXCP-CNT TO HD5-CNTR.
+00456E     WRITE PRINT-REC FROM HEADING5 AFTER ADVANCING 1 LINE.
+00456F SKIP2
+00456G     MOVE 'NET EQUALIZED VALUE DRIFT APPLIED TO FROZEN FILE '
+00456H           TO HD6-MESSAGE.
+00456I     MOVE  DRIFT-NET-TOTAL TO HD6-NETDRIFT.
+00456J     WRITE PRINT-REC FROM HEADING6 AFTER ADVANCING 1 LINE.
 00457  SKIP2
 00458      CLOSE CLDISANXFILE  CURR-AGCY-MAST.
 00459      CLOSE AGENCY-ASMT-MASTER  PRINT-FILE.
