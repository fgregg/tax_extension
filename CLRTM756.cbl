@@ -0,0 +1,236 @@
+00001  IDENTIFICATION DIVISION.
+00002  PROGRAM-ID. CLRTM756.
+00003  AUTHOR. T. BROWN.
+00004  DATE-WRITTEN. AUGUST 9, 2026.
+00005  DATE-COMPILED.
+00006 *REMARKS. THE CURRENT 288 AND FIRST TIME FROZEN VALUES ARE
+00007 *         CARRIED INDEPENDENTLY ON THREE FILES - THE FROZEN
+00008 *         VALUE SELECTION FILE (BY DIVISION AND PROPERTY), THE
+00009 *         FROZEN VALUE TAX CODE FILE (BY DIVISION AND TAX CODE),
+00010 *         AND THE FROZEN VALUE DIVISION PERCENTAGE FILE (BY
+00011 *         DIVISION AND TAX CODE).  THIS PROGRAM TOTALS EACH
+00012 *         FILE'S CURRENT 288 VALUE AND FIRST TIME VALUE
+00013 *         INDEPENDENTLY AND REPORTS WHETHER THE THREE FILES
+00014 *         RECONCILE TO THE SAME GRAND TOTALS.
+00015      SKIP2
+00016  ENVIRONMENT DIVISION.
+00017  CONFIGURATION SECTION.
+00018  SOURCE-COMPUTER. IBM-370.
+00019  OBJECT-COMPUTER. IBM-370.
+00020      SKIP1
+00021  INPUT-OUTPUT SECTION.
+00022  FILE-CONTROL.
+00023      SELECT FRZSEL-FILE ASSIGN TO UT-S-FRZSEL.
+00024      SELECT FRZTAX-FILE ASSIGN TO UT-S-FRZTAX.
+00025      SELECT FRZDVP-FILE ASSIGN TO UT-S-FRZDVP.
+00026      SELECT PRINT-FILE  ASSIGN TO UT-S-PRINT.
+00027      SKIP2
+00028  DATA DIVISION.
+00029  FILE SECTION.
+00030      SKIP1
+00031  FD  FRZSEL-FILE
+00032      BLOCK  CONTAINS 0 RECORDS
+00033      RECORD CONTAINS 100 CHARACTERS
+00034      RECORDING MODE IS F
+00035      LABEL  RECORDS ARE STANDARD
+00036      DATA RECORD IS FVS-REC.
+00037  01  FVS-REC.
+00038  COPY CLFRZSELR1.
+00039      SKIP2
+00040  FD  FRZTAX-FILE
+00041      BLOCK  CONTAINS 0 RECORDS
+00042      RECORD CONTAINS 45 CHARACTERS
+00043      RECORDING MODE IS F
+00044      LABEL  RECORDS ARE STANDARD
+00045      DATA RECORD IS FVT-REC.
+00046  01  FVT-REC.
+00047  COPY CLFRZTAXR1.
+00048      SKIP2
+00049  FD  FRZDVP-FILE
+00050      BLOCK  CONTAINS 0 RECORDS
+00051      RECORD CONTAINS 60 CHARACTERS
+00052      RECORDING MODE IS F
+00053      LABEL  RECORDS ARE STANDARD
+00054      DATA RECORD IS FDP-REC.
+00055  01  FDP-REC.
+00056  COPY CLFZDVPCR1.
+00057      SKIP2
+00058  FD  PRINT-FILE
+00059      BLOCK  CONTAINS 0 RECORDS
+00060      RECORD CONTAINS 133 CHARACTERS
+00061      RECORDING MODE IS F
+00062      LABEL  RECORDS ARE STANDARD.
+00063      SKIP1
+00064  01  PRINT-REC               PIC X(133).
+00065      SKIP2
+00066  WORKING-STORAGE SECTION.
+00067      SKIP1
+00068  77  PAGE-CNT          COMP-3  PIC S9(5)  VALUE +0.
+00069  77  LINE-CNT          COMP-3  PIC S9(3)  VALUE +58.
+00070  77  SEL-EOF-SW                PIC X      VALUE 'N'.
+00071      88  END-OF-SEL-FILE               VALUE 'Y'.
+00072  77  TAX-EOF-SW                PIC X      VALUE 'N'.
+00073      88  END-OF-TAX-FILE               VALUE 'Y'.
+00074  77  DVP-EOF-SW                PIC X      VALUE 'N'.
+00075      88  END-OF-DVP-FILE               VALUE 'Y'.
+00076      SKIP1
+00077  77  SEL-REC-CNT       COMP-3  PIC S9(7)  VALUE +0.
+00078  77  TAX-REC-CNT       COMP-3  PIC S9(7)  VALUE +0.
+00079  77  DVP-REC-CNT       COMP-3  PIC S9(7)  VALUE +0.
+00080      SKIP1
+00081  77  GR-SEL-CURR-TOTAL COMP-3  PIC S9(13) VALUE +0.
+00082  77  GR-SEL-FRST-TOTAL COMP-3  PIC S9(13) VALUE +0.
+00083  77  GR-TAX-CURR-TOTAL COMP-3  PIC S9(13) VALUE +0.
+00084  77  GR-TAX-FRST-TOTAL COMP-3  PIC S9(13) VALUE +0.
+00085  77  GR-DVP-CURR-TOTAL COMP-3  PIC S9(13) VALUE +0.
+00086  77  GR-DVP-FRST-TOTAL COMP-3  PIC S9(13) VALUE +0.
+00087      SKIP1
+00088  77  RECON-EXCP-CNT    COMP-3  PIC S9(5)  VALUE +0.
+00089      SKIP1
+00090  01  ACPT-DATE                  PIC 9(6).
+00091  01  ACPT-DATE-X REDEFINES ACPT-DATE.
+00092      05  ACPT-YR                PIC 99.
+00093      05  ACPT-MO                PIC 99.
+00094      05  ACPT-DA                PIC 99.
+00095  01  DSP-DATE.
+00096      05  DSP-MO                 PIC 99.
+00097      05  FILLER                 PIC X      VALUE '/'.
+00098      05  DSP-DA                 PIC 99.
+00099      05  FILLER                 PIC X      VALUE '/'.
+00100      05  DSP-YR                 PIC 99.
+00101      SKIP1
+00102  01  HEAD-A.
+00103      05  FILLER          PIC X(3)   VALUE SPACES.
+00104      05  HD-DATE         PIC X(8).
+00105      05  FILLER          PIC X(44)  VALUE SPACES.
+00106      05  FILLER       PIC X(22) VALUE 'OFFICE OF THE ASSESSOR'.
+00107      05  FILLER          PIC X(44)  VALUE SPACES.
+00108      05  FILLER          PIC X(5)   VALUE 'PAGE '.
+00109      05  HD-PAGE         PIC ZZ,ZZ9.
+00110      SKIP1
+00111  01  HEAD-B.
+00112      05  FILLER          PIC X(3)   VALUE SPACES.
+00113      05  FILLER          PIC X(8)   VALUE 'CLRTM756'.
+00114      05  FILLER          PIC X(24)  VALUE SPACES.
+00115      05  FILLER          PIC X(50)  VALUE
+00116          'FROZEN VALUE FILE RECONCILIATION REPORT'.
+00117      SKIP1
+00118  01  TOTAL-LINE.
+00119      05  FILLER          PIC X(3)   VALUE SPACES.
+00120      05  T-MESSG         PIC X(38).
+00121      05  T-CURR-TOTAL    PIC -Z,ZZZ,ZZZ,ZZZ,ZZ9.
+00122      05  FILLER          PIC X(3)   VALUE SPACES.
+00123      05  T-FRST-TOTAL    PIC -Z,ZZZ,ZZZ,ZZZ,ZZ9.
+00124      SKIP1
+00125  01  EXCP-LINE.
+00126      05  FILLER          PIC X(3)   VALUE SPACES.
+00127      05  E-MESSG         PIC X(60).
+00128      EJECT
+00129  PROCEDURE DIVISION.
+00130      SKIP1
+00131  A010-HOUSEKEEPING.
+00132      OPEN INPUT  FRZSEL-FILE  FRZTAX-FILE  FRZDVP-FILE
+00133           OUTPUT PRINT-FILE.
+00133A     ACCEPT ACPT-DATE FROM DATE.
+00134      MOVE ACPT-MO TO DSP-MO.
+00135      MOVE ACPT-DA TO DSP-DA.
+00136      MOVE ACPT-YR TO DSP-YR.
+00137      MOVE DSP-DATE TO HD-DATE.
+00138      PERFORM B100-HEADING THRU B100-EXIT.
+00139      PERFORM A031-READ-SEL-FILE THRU A031-EXIT.
+00140      PERFORM A020-SEL-MAINLINE THRU A020-EXIT
+00141          UNTIL END-OF-SEL-FILE.
+00142      PERFORM A041-READ-TAX-FILE THRU A041-EXIT.
+00143      PERFORM A040-TAX-MAINLINE THRU A040-EXIT
+00144          UNTIL END-OF-TAX-FILE.
+00145      PERFORM A051-READ-DVP-FILE THRU A051-EXIT.
+00146      PERFORM A050-DVP-MAINLINE THRU A050-EXIT
+00147          UNTIL END-OF-DVP-FILE.
+00148      PERFORM A090-RECONCILE THRU A090-EXIT.
+00149      CLOSE FRZSEL-FILE  FRZTAX-FILE  FRZDVP-FILE  PRINT-FILE.
+00150      STOP RUN.
+00151      SKIP1
+00152  A020-SEL-MAINLINE.
+00153      ADD FVS-CURR-288-VAL TO GR-SEL-CURR-TOTAL.
+00154      ADD FVS-FRST-VAL     TO GR-SEL-FRST-TOTAL.
+00155      PERFORM A031-READ-SEL-FILE THRU A031-EXIT.
+00156  A020-EXIT. EXIT.
+00157      SKIP1
+00158  A031-READ-SEL-FILE.
+00159      READ FRZSEL-FILE AT END
+00160          MOVE 'Y' TO SEL-EOF-SW.
+00161      IF NOT END-OF-SEL-FILE
+00162          ADD +1 TO SEL-REC-CNT.
+00162A A031-EXIT. EXIT.
+00163      SKIP1
+00164  A040-TAX-MAINLINE.
+00165      ADD FVT-CURR-288-VAL TO GR-TAX-CURR-TOTAL.
+00166      ADD FVT-FRST-VAL     TO GR-TAX-FRST-TOTAL.
+00167      PERFORM A041-READ-TAX-FILE THRU A041-EXIT.
+00168  A040-EXIT. EXIT.
+00169      SKIP1
+00170  A041-READ-TAX-FILE.
+00171      READ FRZTAX-FILE AT END
+00172          MOVE 'Y' TO TAX-EOF-SW.
+00173      IF NOT END-OF-TAX-FILE
+00174          ADD +1 TO TAX-REC-CNT.
+00174A A041-EXIT. EXIT.
+00175      SKIP1
+00176  A050-DVP-MAINLINE.
+00177      ADD FDP-CURR-288-VAL TO GR-DVP-CURR-TOTAL.
+00178      ADD FDP-FRST-VAL     TO GR-DVP-FRST-TOTAL.
+00179      PERFORM A051-READ-DVP-FILE THRU A051-EXIT.
+00180  A050-EXIT. EXIT.
+00181      SKIP1
+00182  A051-READ-DVP-FILE.
+00183      READ FRZDVP-FILE AT END
+00184          MOVE 'Y' TO DVP-EOF-SW.
+00185      IF NOT END-OF-DVP-FILE
+00186          ADD +1 TO DVP-REC-CNT.
+00186A A051-EXIT. EXIT.
+00187      SKIP1
+00188  A090-RECONCILE.
+00189      IF LINE-CNT GREATER THAN +50
+00190          PERFORM B100-HEADING THRU B100-EXIT
+00190A     END-IF.
+00190B     MOVE 'SELECTION FILE CURRENT/FRST TOTALS   ' TO T-MESSG.
+00191      MOVE GR-SEL-CURR-TOTAL TO T-CURR-TOTAL.
+00192      MOVE GR-SEL-FRST-TOTAL TO T-FRST-TOTAL.
+00193      WRITE PRINT-REC FROM TOTAL-LINE AFTER ADVANCING 3.
+00194      MOVE 'TAX CODE FILE CURRENT/FRST TOTALS     ' TO T-MESSG.
+00195      MOVE GR-TAX-CURR-TOTAL TO T-CURR-TOTAL.
+00196      MOVE GR-TAX-FRST-TOTAL TO T-FRST-TOTAL.
+00197      WRITE PRINT-REC FROM TOTAL-LINE AFTER ADVANCING 1.
+00198      MOVE 'DIVISION PCT FILE CURRENT/FRST TOTALS ' TO T-MESSG.
+00199      MOVE GR-DVP-CURR-TOTAL TO T-CURR-TOTAL.
+00200      MOVE GR-DVP-FRST-TOTAL TO T-FRST-TOTAL.
+00201      WRITE PRINT-REC FROM TOTAL-LINE AFTER ADVANCING 1.
+00202      IF GR-SEL-CURR-TOTAL NOT EQUAL GR-TAX-CURR-TOTAL
+00203         OR GR-SEL-CURR-TOTAL NOT EQUAL GR-DVP-CURR-TOTAL
+00204         ADD +1 TO RECON-EXCP-CNT
+00205         MOVE 'CURRENT 288 VALUE TOTALS DO NOT RECONCILE'
+00206             TO E-MESSG
+00207         WRITE PRINT-REC FROM EXCP-LINE AFTER ADVANCING 2
+00208         DISPLAY E-MESSG
+00208A      END-IF.
+00208B      IF GR-SEL-FRST-TOTAL NOT EQUAL GR-TAX-FRST-TOTAL
+00208C      OR GR-SEL-FRST-TOTAL NOT EQUAL GR-DVP-FRST-TOTAL
+00208D      ADD +1 TO RECON-EXCP-CNT
+00208E      MOVE 'FIRST TIME VALUE TOTALS DO NOT RECONCILE'
+00208F      TO E-MESSG
+00208G      WRITE PRINT-REC FROM EXCP-LINE AFTER ADVANCING 1
+00208H      DISPLAY E-MESSG
+00208I      END-IF.
+00208J      DISPLAY 'TOTAL SELECTION FILE RECORDS READ    ' SEL-REC-CNT.
+00208K      DISPLAY 'TOTAL TAX CODE FILE RECORDS READ     ' TAX-REC-CNT.
+00208L      DISPLAY 'TOTAL DIVISION PCT FILE RECORDS READ ' DVP-REC-CNT.
+00208M      DISPLAY 'TOTAL RECON EXCEPTIONS' RECON-EXCP-CNT.
+00209  A090-EXIT. EXIT.
+00210      SKIP1
+00211  B100-HEADING.
+00212      ADD +1 TO PAGE-CNT.
+00213      MOVE PAGE-CNT TO HD-PAGE.
+00214      WRITE PRINT-REC FROM HEAD-A AFTER PAGE.
+00215      WRITE PRINT-REC FROM HEAD-B AFTER ADVANCING 2.
+00216      MOVE +5 TO LINE-CNT.
+00217  B100-EXIT. EXIT.
