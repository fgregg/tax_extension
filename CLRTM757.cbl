@@ -0,0 +1,238 @@
+00001  IDENTIFICATION DIVISION.
+00002  PROGRAM-ID. CLRTM757.
+00003  AUTHOR. T. BROWN.
+00004  DATE-WRITTEN. AUGUST 9, 2026.
+00005  DATE-COMPILED.
+00006 *REMARKS. ASHMA839, ASHMA850, AND ASHMA857 EACH APPEND ONE
+00007 *         CONTROL TOTAL RECORD (SEE COPYBOOK ASHMACTR01) TO THE
+00008 *         SHARED CONTROL-TOTALS-FILE AT THE END OF A RUN, CARRYING
+00009 *         THE CURRENT AND PRIOR ASSESSMENT MASTER RECORD COUNTS
+00010 *         EACH PROGRAM INDEPENDENTLY READ.  SINCE ALL THREE
+00011 *         PROGRAMS READ THE SAME CURR-ASSMT/PRIOR-ASSMT FILES FOR
+00012 *         THE SAME RUN, THEIR COUNTS SHOULD ALWAYS AGREE.  THIS
+00013 *         PROGRAM READS THE CONTROL-TOTALS-FILE FOR ONE RUN,
+00014 *         REPORTS EACH PROGRAM'S COUNTS, AND FLAGS ANY PROGRAM
+00015 *         THAT IS MISSING OR WHOSE COUNTS DO NOT RECONCILE WITH
+00016 *         THE OTHERS.
+00017      SKIP2
+00018  ENVIRONMENT DIVISION.
+00019  CONFIGURATION SECTION.
+00020  SOURCE-COMPUTER. IBM-370.
+00021  OBJECT-COMPUTER. IBM-370.
+00022      SKIP1
+00023  INPUT-OUTPUT SECTION.
+00024  FILE-CONTROL.
+00025      SELECT CONTROL-TOTALS-FILE ASSIGN TO UT-S-CTLBAL.
+00026      SELECT PRINT-FILE          ASSIGN TO UT-S-PRINT.
+00027      SKIP2
+00028  DATA DIVISION.
+00029  FILE SECTION.
+00030      SKIP1
+00031  FD  CONTROL-TOTALS-FILE
+00032      BLOCK  CONTAINS 0 RECORDS
+00033      RECORD CONTAINS 80 CHARACTERS
+00034      RECORDING MODE IS F
+00035      LABEL  RECORDS ARE STANDARD
+00036      DATA RECORD IS CTLBAL-REC.
+00037  01  CTLBAL-REC.
+00038  COPY ASHMACTR01.
+00039      SKIP2
+00040  FD  PRINT-FILE
+00041      BLOCK  CONTAINS 0 RECORDS
+00042      RECORD CONTAINS 133 CHARACTERS
+00043      RECORDING MODE IS F
+00044      LABEL  RECORDS ARE STANDARD.
+00045      SKIP1
+00046  01  PRINT-REC               PIC X(133).
+00047      SKIP2
+00048  WORKING-STORAGE SECTION.
+00049      SKIP1
+00050  77  PAGE-CNT          COMP-3  PIC S9(5)  VALUE +0.
+00051  77  LINE-CNT          COMP-3  PIC S9(3)  VALUE +58.
+00052  77  CTB-EOF-SW                PIC X      VALUE 'N'.
+00053      88  END-OF-CTB-FILE               VALUE 'Y'.
+00054      SKIP1
+00055  77  CTB-REC-CNT       COMP-3  PIC S9(5)  VALUE +0.
+00056  77  RECON-EXCP-CNT    COMP-3  PIC S9(5)  VALUE +0.
+00057      SKIP1
+00058  77  A839-FOUND-SW             PIC X      VALUE 'N'.
+00059      88  A839-FOUND                    VALUE 'Y'.
+00060  77  A839-RUN-DATE     COMP-3  PIC S9(9)  VALUE +0.
+00061  77  A839-CURR-CTR     COMP-3  PIC S9(9)  VALUE +0.
+00062  77  A839-PRIOR-CTR    COMP-3  PIC S9(9)  VALUE +0.
+00063      SKIP1
+00064  77  A850-FOUND-SW             PIC X      VALUE 'N'.
+00065      88  A850-FOUND                    VALUE 'Y'.
+00066  77  A850-RUN-DATE     COMP-3  PIC S9(9)  VALUE +0.
+00067  77  A850-CURR-CTR     COMP-3  PIC S9(9)  VALUE +0.
+00068  77  A850-PRIOR-CTR    COMP-3  PIC S9(9)  VALUE +0.
+00069      SKIP1
+00070  77  A857-FOUND-SW             PIC X      VALUE 'N'.
+00071      88  A857-FOUND                    VALUE 'Y'.
+00072  77  A857-RUN-DATE     COMP-3  PIC S9(9)  VALUE +0.
+00073  77  A857-CURR-CTR     COMP-3  PIC S9(9)  VALUE +0.
+00074  77  A857-PRIOR-CTR    COMP-3  PIC S9(9)  VALUE +0.
+00075      SKIP1
+00076  01  ACPT-DATE                  PIC 9(6).
+00077  01  ACPT-DATE-X REDEFINES ACPT-DATE.
+00078      05  ACPT-YR                PIC 99.
+00079      05  ACPT-MO                PIC 99.
+00080      05  ACPT-DA                PIC 99.
+00081  01  DSP-DATE.
+00082      05  DSP-MO                 PIC 99.
+00083      05  FILLER                 PIC X      VALUE '/'.
+00084      05  DSP-DA                 PIC 99.
+00085      05  FILLER                 PIC X      VALUE '/'.
+00086      05  DSP-YR                 PIC 99.
+00087      SKIP1
+00088  01  HEAD-A.
+00089      05  FILLER          PIC X(3)   VALUE SPACES.
+00090      05  HD-DATE         PIC X(8).
+00091      05  FILLER          PIC X(44)  VALUE SPACES.
+00092      05  FILLER       PIC X(22) VALUE 'OFFICE OF THE ASSESSOR'.
+00093      05  FILLER          PIC X(44)  VALUE SPACES.
+00094      05  FILLER          PIC X(5)   VALUE 'PAGE '.
+00095      05  HD-PAGE         PIC ZZ,ZZ9.
+00096      SKIP1
+00097  01  HEAD-B.
+00098      05  FILLER          PIC X(3)   VALUE SPACES.
+00099      05  FILLER          PIC X(8)   VALUE 'CLRTM757'.
+00100      05  FILLER          PIC X(24)  VALUE SPACES.
+00101      05  FILLER          PIC X(50)  VALUE
+00102          'ASSESSMENT MASTER CONTROL TOTAL RECONCILIATION RPT'.
+00103      SKIP1
+00104  01  TOTAL-LINE.
+00105      05  FILLER          PIC X(3)   VALUE SPACES.
+00106      05  T-MESSG         PIC X(38).
+00107      05  T-CURR-TOTAL    PIC -Z,ZZZ,ZZZ,ZZ9.
+00108      05  FILLER          PIC X(3)   VALUE SPACES.
+00109      05  T-PRIOR-TOTAL   PIC -Z,ZZZ,ZZZ,ZZ9.
+00110      SKIP1
+00111  01  EXCP-LINE.
+00112      05  FILLER          PIC X(3)   VALUE SPACES.
+00113      05  E-MESSG         PIC X(60).
+00114      EJECT
+00115  PROCEDURE DIVISION.
+00116      SKIP1
+00117  A010-HOUSEKEEPING.
+00118      OPEN INPUT  CONTROL-TOTALS-FILE
+00119           OUTPUT PRINT-FILE.
+00119A     ACCEPT ACPT-DATE FROM DATE.
+00120      MOVE ACPT-MO TO DSP-MO.
+00121      MOVE ACPT-DA TO DSP-DA.
+00122      MOVE ACPT-YR TO DSP-YR.
+00123      MOVE DSP-DATE TO HD-DATE.
+00124      PERFORM B100-HEADING THRU B100-EXIT.
+00125      PERFORM A031-READ-CTB-FILE THRU A031-EXIT.
+00126      PERFORM A020-CTB-MAINLINE THRU A020-EXIT
+00127          UNTIL END-OF-CTB-FILE.
+00128      PERFORM A090-RECONCILE THRU A090-EXIT.
+00129      CLOSE CONTROL-TOTALS-FILE  PRINT-FILE.
+00130      STOP RUN.
+00131      SKIP1
+00132  A020-CTB-MAINLINE.
+00133      EVALUATE CTB-PROGRAM-ID
+00134          WHEN 'ASHMA839'
+00135              MOVE 'Y'              TO A839-FOUND-SW
+00136              MOVE CTB-RUN-DATE     TO A839-RUN-DATE
+00137              MOVE CTB-CURR-MSTR-CTR TO A839-CURR-CTR
+00138              MOVE CTB-PRIOR-MSTR-CTR TO A839-PRIOR-CTR
+00139          WHEN 'ASHMA850'
+00140              MOVE 'Y'              TO A850-FOUND-SW
+00140A             MOVE CTB-RUN-DATE     TO A850-RUN-DATE
+00140B             MOVE CTB-CURR-MSTR-CTR TO A850-CURR-CTR
+00140C             MOVE CTB-PRIOR-MSTR-CTR TO A850-PRIOR-CTR
+00141          WHEN 'ASHMA857'
+00142              MOVE 'Y'              TO A857-FOUND-SW
+00142A             MOVE CTB-RUN-DATE     TO A857-RUN-DATE
+00142B             MOVE CTB-CURR-MSTR-CTR TO A857-CURR-CTR
+00142C             MOVE CTB-PRIOR-MSTR-CTR TO A857-PRIOR-CTR
+00143          WHEN OTHER
+00144              ADD +1 TO RECON-EXCP-CNT
+00145              MOVE 'UNRECOGNIZED PROGRAM-ID ON CONTROL TOTALS FILE'
+00146                  TO E-MESSG
+00147              WRITE PRINT-REC FROM EXCP-LINE AFTER ADVANCING 2
+00148              DISPLAY E-MESSG '  ' CTB-PROGRAM-ID
+00149      END-EVALUATE.
+00150      PERFORM A031-READ-CTB-FILE THRU A031-EXIT.
+00151  A020-EXIT. EXIT.
+00152      SKIP1
+00153  A031-READ-CTB-FILE.
+00154      READ CONTROL-TOTALS-FILE AT END
+00155          MOVE 'Y' TO CTB-EOF-SW.
+00156      IF NOT END-OF-CTB-FILE
+00157          ADD +1 TO CTB-REC-CNT.
+00156A A031-EXIT. EXIT.
+00157      SKIP1
+00158  A090-RECONCILE.
+00159      IF LINE-CNT GREATER THAN +50
+00160          PERFORM B100-HEADING THRU B100-EXIT
+00160A     END-IF.
+00160B     IF A839-FOUND
+00160C         MOVE 'ASHMA839 CURRENT/PRIOR MASTER READ COUNTS' TO
+00160D             T-MESSG
+00160E         MOVE A839-CURR-CTR  TO T-CURR-TOTAL
+00160F         MOVE A839-PRIOR-CTR TO T-PRIOR-TOTAL
+00160G         WRITE PRINT-REC FROM TOTAL-LINE AFTER ADVANCING 3
+00160H     ELSE
+00160I         ADD +1 TO RECON-EXCP-CNT
+00160J         MOVE 'ASHMA839 CONTROL TOTAL RECORD NOT FOUND' TO E-MESSG
+00160K         WRITE PRINT-REC FROM EXCP-LINE AFTER ADVANCING 3
+00160L         DISPLAY E-MESSG
+00160M     END-IF.
+00160N     IF A850-FOUND
+00160O         MOVE 'ASHMA850 CURRENT/PRIOR MASTER READ COUNTS' TO
+00160P             T-MESSG
+00160Q         MOVE A850-CURR-CTR  TO T-CURR-TOTAL
+00160R         MOVE A850-PRIOR-CTR TO T-PRIOR-TOTAL
+00160S         WRITE PRINT-REC FROM TOTAL-LINE AFTER ADVANCING 1
+00160T     ELSE
+00160U         ADD +1 TO RECON-EXCP-CNT
+00160V         MOVE 'ASHMA850 CONTROL TOTAL RECORD NOT FOUND' TO E-MESSG
+00160W         WRITE PRINT-REC FROM EXCP-LINE AFTER ADVANCING 1
+00160X         DISPLAY E-MESSG
+00160Y     END-IF.
+00160Z     IF A857-FOUND
+00161          MOVE 'ASHMA857 CURRENT/PRIOR MASTER READ COUNTS' TO
+00161A             T-MESSG
+00161B         MOVE A857-CURR-CTR  TO T-CURR-TOTAL
+00161C         MOVE A857-PRIOR-CTR TO T-PRIOR-TOTAL
+00161D         WRITE PRINT-REC FROM TOTAL-LINE AFTER ADVANCING 1
+00161E     ELSE
+00161F         ADD +1 TO RECON-EXCP-CNT
+00161G         MOVE 'ASHMA857 CONTROL TOTAL RECORD NOT FOUND' TO E-MESSG
+00161H         WRITE PRINT-REC FROM EXCP-LINE AFTER ADVANCING 1
+00161I         DISPLAY E-MESSG
+00161J     END-IF.
+00161K     IF A839-FOUND AND A850-FOUND AND A857-FOUND
+00161L         IF A839-CURR-CTR NOT EQUAL A850-CURR-CTR
+00161M            OR A839-CURR-CTR NOT EQUAL A857-CURR-CTR
+00161N             ADD +1 TO RECON-EXCP-CNT
+00161O             MOVE 'CURRENT ASSESSMENT MASTER READ COUNTS DO NOT'
+00161P                 TO E-MESSG
+00161Q             WRITE PRINT-REC FROM EXCP-LINE AFTER ADVANCING 2
+00161R             DISPLAY E-MESSG
+00161S         END-IF
+00161T         IF A839-PRIOR-CTR NOT EQUAL A850-PRIOR-CTR
+00161U            OR A839-PRIOR-CTR NOT EQUAL A857-PRIOR-CTR
+00161V             ADD +1 TO RECON-EXCP-CNT
+00161W             MOVE 'PRIOR ASSESSMENT MASTER READ COUNTS DO NOT'
+00161X                 TO E-MESSG
+00161Y             WRITE PRINT-REC FROM EXCP-LINE AFTER ADVANCING 1
+00161Z             DISPLAY E-MESSG
+00162          END-IF
+00162A     END-IF.
+00162B     DISPLAY 'TOTAL CONTROL TOTAL RECORDS READ  ' CTB-REC-CNT.
+00162C     DISPLAY 'TOTAL RECONCILIATION EXCEPTIONS   ' RECON-EXCP-CNT.
+00163      IF RECON-EXCP-CNT GREATER THAN +0
+00163A         MOVE 16 TO RETURN-CODE
+00163B     END-IF.
+00164  A090-EXIT. EXIT.
+00165      SKIP1
+00166  B100-HEADING.
+00167      ADD +1 TO PAGE-CNT.
+00168      MOVE PAGE-CNT TO HD-PAGE.
+00169      WRITE PRINT-REC FROM HEAD-A AFTER PAGE.
+00170      WRITE PRINT-REC FROM HEAD-B AFTER ADVANCING 2.
+00171      MOVE +5 TO LINE-CNT.
+00172  B100-EXIT. EXIT.
