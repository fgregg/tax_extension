@@ -0,0 +1,299 @@
+00001  IDENTIFICATION DIVISION.
+00002  PROGRAM-ID. CLRTM758.
+00003  AUTHOR. T. BROWN.
+00004  DATE-WRITTEN. AUGUST 9, 2026.
+00005  DATE-COMPILED.
+00006 *REMARKS. ASHMA857 WRITES ONE SENIOR FREEZE RECORD (SEE COPYBOOK
+00007 *         ASHMASFR01) PER QUALIFYING PROPERTY EACH YEAR, CARRYING
+00008 *         THAT PROPERTY'S FREEZE BASE YEAR AND BASE YEAR ELIGIBLE
+00009 *         EQUALIZED VALUE.  THIS PROGRAM MATCHES THIS YEAR'S
+00010 *         SENIOR FREEZE EXTRACT AGAINST THE PRIOR YEAR'S RETAINED
+00011 *         COPY OF THE SAME EXTRACT, BY TOWN/VOLUME/PROPERTY, AND
+00012 *         REPORTS THE BASE YEAR HISTORY FOR EACH PROPERTY --
+00013 *         FLAGGING ANY PROPERTY WHOSE BASE YEAR OR BASE VALUE
+00014 *         CHANGED FROM THE PRIOR YEAR, AND ANY PROPERTY THAT
+00015 *         DROPPED OFF OR WAS ADDED TO THE SENIOR FREEZE ROLL.
+00016      SKIP2
+00017  ENVIRONMENT DIVISION.
+00018  CONFIGURATION SECTION.
+00019  SOURCE-COMPUTER. IBM-370.
+00020  OBJECT-COMPUTER. IBM-370.
+00021      SKIP1
+00022  INPUT-OUTPUT SECTION.
+00023  FILE-CONTROL.
+00024      SELECT CURR-SNRFREZ  ASSIGN TO UT-S-SNRFREZ.
+00025      SELECT PRIOR-SNRFREZ ASSIGN TO UT-S-PRSNRFRZ.
+00026      SELECT PRINT-FILE    ASSIGN TO UT-S-PRINT.
+00027      SKIP2
+00028  DATA DIVISION.
+00029  FILE SECTION.
+00030      SKIP1
+00031  FD  CURR-SNRFREZ
+00032      BLOCK  CONTAINS 0 RECORDS
+00033      RECORD CONTAINS 400 CHARACTERS
+00034      RECORDING MODE IS F
+00035      LABEL  RECORDS ARE STANDARD
+00036      DATA RECORD IS CURR-SF-REC.
+00037  01  CURR-SF-REC.
+00038  COPY ASHMASFR01 REPLACING LEADING ==SF-== BY ==CS-==.
+00039      SKIP2
+00040  FD  PRIOR-SNRFREZ
+00041      BLOCK  CONTAINS 0 RECORDS
+00042      RECORD CONTAINS 400 CHARACTERS
+00043      RECORDING MODE IS F
+00044      LABEL  RECORDS ARE STANDARD
+00045      DATA RECORD IS PRIOR-SF-REC.
+00046  01  PRIOR-SF-REC.
+00047  COPY ASHMASFR01 REPLACING LEADING ==SF-== BY ==PS-==.
+00048      SKIP2
+00049  FD  PRINT-FILE
+00050      BLOCK  CONTAINS 0 RECORDS
+00051      RECORD CONTAINS 133 CHARACTERS
+00052      RECORDING MODE IS F
+00053      LABEL  RECORDS ARE STANDARD.
+00054      SKIP1
+00055  01  PRINT-REC               PIC X(133).
+00056      SKIP2
+00057  WORKING-STORAGE SECTION.
+00058      SKIP1
+00059  77  PAGE-CNT            COMP-3  PIC S9(5)  VALUE +0.
+00060  77  LINE-CNT            COMP-3  PIC S9(3)  VALUE +58.
+00061      SKIP1
+00062  77  CURR-EOF-SW                 PIC X      VALUE 'N'.
+00063      88  END-OF-CURR-FILE               VALUE 'Y'.
+00064  77  PRIOR-EOF-SW                PIC X      VALUE 'N'.
+00065      88  END-OF-PRIOR-FILE              VALUE 'Y'.
+00066      SKIP1
+00067  77  CURR-REC-CNT        COMP-3  PIC S9(7)  VALUE +0.
+00068  77  PRIOR-REC-CNT       COMP-3  PIC S9(7)  VALUE +0.
+00069  77  MATCH-CTR           COMP-3  PIC S9(7)  VALUE +0.
+00070  77  BSYR-CHNG-CTR       COMP-3  PIC S9(7)  VALUE +0.
+00071  77  BSVAL-CHNG-CTR      COMP-3  PIC S9(7)  VALUE +0.
+00072  77  CURR-ONLY-CTR       COMP-3  PIC S9(7)  VALUE +0.
+00073  77  PRIOR-ONLY-CTR      COMP-3  PIC S9(7)  VALUE +0.
+00074      SKIP1
+00075  01  CURR-SF-KEY.
+00076      05  CSK-TOWN            PIC 9(02).
+00077      05  CSK-VOL             PIC 9(03).
+00078      05  CSK-PROP            PIC 9(15).
+00079  01  PREV-CURR-SF-KEY        VALUE LOW-VALUES.
+00080      05  PCSK-TOWN           PIC 9(02).
+00081      05  PCSK-VOL            PIC 9(03).
+00082      05  PCSK-PROP           PIC 9(15).
+00083  01  PRIOR-SF-KEY.
+00084      05  PSK-TOWN            PIC 9(02).
+00085      05  PSK-VOL             PIC 9(03).
+00086      05  PSK-PROP            PIC 9(15).
+00087  01  PREV-PRIOR-SF-KEY       VALUE LOW-VALUES.
+00088      05  PPSK-TOWN           PIC 9(02).
+00089      05  PPSK-VOL            PIC 9(03).
+00090      05  PPSK-PROP           PIC 9(15).
+00091      SKIP1
+00092  01  ACPT-DATE                  PIC 9(6).
+00093  01  ACPT-DATE-X REDEFINES ACPT-DATE.
+00094      05  ACPT-YR                PIC 99.
+00095      05  ACPT-MO                PIC 99.
+00096      05  ACPT-DA                PIC 99.
+00097  01  DSP-DATE.
+00098      05  DSP-MO                 PIC 99.
+00099      05  FILLER                 PIC X      VALUE '/'.
+00100      05  DSP-DA                 PIC 99.
+00101      05  FILLER                 PIC X      VALUE '/'.
+00102      05  DSP-YR                 PIC 99.
+00103      SKIP1
+00104  01  HEAD-A.
+00105      05  FILLER          PIC X(3)   VALUE SPACES.
+00106      05  HD-DATE         PIC X(8).
+00107      05  FILLER          PIC X(44)  VALUE SPACES.
+00108      05  FILLER       PIC X(22) VALUE 'OFFICE OF THE ASSESSOR'.
+00109      05  FILLER          PIC X(44)  VALUE SPACES.
+00110      05  FILLER          PIC X(5)   VALUE 'PAGE '.
+00111      05  HD-PAGE         PIC ZZ,ZZ9.
+00112      SKIP1
+00113  01  HEAD-B.
+00114      05  FILLER          PIC X(3)   VALUE SPACES.
+00115      05  FILLER          PIC X(8)   VALUE 'CLRTM758'.
+00116      05  FILLER          PIC X(18)  VALUE SPACES.
+00117      05  FILLER          PIC X(56)  VALUE
+00118          'SENIOR FREEZE MULTI-YEAR BASE VALUE HISTORY EXTRACT'.
+00119      SKIP1
+00120  01  HEAD-C.
+00121      05  FILLER          PIC X(3)   VALUE SPACES.
+00122      05  FILLER          PIC X(8)   VALUE 'TOWN VOL'.
+00123      05  FILLER          PIC X(2)   VALUE SPACES.
+00124      05  FILLER          PIC X(15)  VALUE 'PROPERTY NUMBER'.
+00125      05  FILLER          PIC X(5)   VALUE SPACES.
+00126      05  FILLER          PIC X(9)   VALUE 'CURR BSYR'.
+00127      05  FILLER          PIC X(3)   VALUE SPACES.
+00128      05  FILLER          PIC X(14)  VALUE 'CURR BASE VAL.'.
+00129      05  FILLER          PIC X(3)   VALUE SPACES.
+00130      05  FILLER          PIC X(9)   VALUE 'PRIOR YR.'.
+00131      05  FILLER          PIC X(3)   VALUE SPACES.
+00132      05  FILLER          PIC X(14)  VALUE 'PRIOR BASE VAL'.
+00133      SKIP1
+00134  01  DETAIL-LINE.
+00135      05  FILLER          PIC X(3)   VALUE SPACES.
+00136      05  D-TOWN          PIC 99.
+00137      05  FILLER          PIC X      VALUE SPACE.
+00138      05  D-VOL           PIC 999.
+00139      05  FILLER          PIC X(4)   VALUE SPACES.
+00140      05  D-PROP          PIC 9(15).
+00141      05  FILLER          PIC X(5)   VALUE SPACES.
+00142      05  D-CURR-BSYR     PIC 9(4).
+00143      05  FILLER          PIC X(4)   VALUE SPACES.
+00144      05  D-CURR-BSVAL    PIC ZZZ,ZZZ,ZZ9.
+00145      05  FILLER          PIC X(3)   VALUE SPACES.
+00146      05  D-PRIOR-BSYR    PIC 9(4).
+00147      05  FILLER          PIC X(4)   VALUE SPACES.
+00148      05  D-PRIOR-BSVAL   PIC ZZZ,ZZZ,ZZ9.
+00149      05  FILLER          PIC X(3)   VALUE SPACES.
+00150      05  D-CHNG-MESSG    PIC X(20).
+00151      SKIP1
+00152  01  EXCP-LINE.
+00153      05  FILLER          PIC X(3)   VALUE SPACES.
+00154      05  E-MESSG         PIC X(60).
+00155      EJECT
+00156  PROCEDURE DIVISION.
+00157      SKIP1
+00158  A010-HOUSEKEEPING.
+00159      OPEN INPUT  CURR-SNRFREZ, PRIOR-SNRFREZ
+00160           OUTPUT PRINT-FILE.
+00160A     ACCEPT ACPT-DATE FROM DATE.
+00161      MOVE ACPT-MO TO DSP-MO.
+00162      MOVE ACPT-DA TO DSP-DA.
+00163      MOVE ACPT-YR TO DSP-YR.
+00164      MOVE DSP-DATE TO HD-DATE.
+00165      PERFORM B100-HEADING THRU B100-EXIT.
+00166      PERFORM A031-READ-CURR-FILE THRU A031-EXIT.
+00167      PERFORM A032-READ-PRIOR-FILE THRU A032-EXIT.
+00168      PERFORM A020-MAINLINE THRU A020-EXIT
+00169          UNTIL END-OF-CURR-FILE AND END-OF-PRIOR-FILE.
+00170      DISPLAY 'TOTAL CURRENT SNRFREZ RECORDS READ.: ' CURR-REC-CNT.
+00171      DISPLAY 'TOTAL PRIOR SNRFREZ RECORDS READ..: ' PRIOR-REC-CNT.
+00172      DISPLAY 'PROPERTIES MATCHED ON BOTH YEARS...: ' MATCH-CTR.
+00173      DISPLAY 'PROPERTIES WITH BASE YEAR CHANGED.: ' BSYR-CHNG-CTR.
+00174      DISPLAY 'PROPERTIES WITH BASE VALUE CHANGED.: '
+00174A         BSVAL-CHNG-CTR.
+00175      DISPLAY 'PROPERTIES NEW THIS YEAR...........: '
+00175A         CURR-ONLY-CTR.
+00176      DISPLAY 'PROPERTIES DROPPED FROM PRIOR YEAR.: '
+00176A         PRIOR-ONLY-CTR.
+00177      CLOSE CURR-SNRFREZ, PRIOR-SNRFREZ, PRINT-FILE.
+00178      STOP RUN.
+00179      SKIP1
+00180  A020-MAINLINE.
+00181      IF LINE-CNT GREATER THAN +54
+00182          PERFORM B100-HEADING THRU B100-EXIT
+00182A     END-IF.
+00182B     EVALUATE TRUE
+00182C         WHEN CURR-SF-KEY EQUAL PRIOR-SF-KEY
+00182D             PERFORM A040-REPORT-MATCH THRU A040-EXIT
+00182E             PERFORM A031-READ-CURR-FILE THRU A031-EXIT
+00182F             PERFORM A032-READ-PRIOR-FILE THRU A032-EXIT
+00182G         WHEN CURR-SF-KEY LESS THAN PRIOR-SF-KEY
+00182H             PERFORM A050-REPORT-CURR-ONLY THRU A050-EXIT
+00182I             PERFORM A031-READ-CURR-FILE THRU A031-EXIT
+00182J         WHEN OTHER
+00182K             PERFORM A060-REPORT-PRIOR-ONLY THRU A060-EXIT
+00182L             PERFORM A032-READ-PRIOR-FILE THRU A032-EXIT
+00182M     END-EVALUATE.
+00183  A020-EXIT. EXIT.
+00184      SKIP1
+00185  A031-READ-CURR-FILE.
+00186      READ CURR-SNRFREZ AT END
+00187          MOVE 'Y' TO CURR-EOF-SW
+00188          MOVE HIGH-VALUES TO CURR-SF-KEY.
+00189      IF NOT END-OF-CURR-FILE
+00190          ADD +1 TO CURR-REC-CNT
+00190A         MOVE CS-TOWN TO CSK-TOWN
+00190B         MOVE CS-VOL  TO CSK-VOL
+00190C         MOVE CS-PROP TO CSK-PROP
+00190D         IF CURR-SF-KEY NOT GREATER PREV-CURR-SF-KEY
+00190E             DISPLAY 'CURR-SNRFREZ OUT OF SEQUENCE -- PROPERTY '
+00190F                 CSK-TOWN ' ' CSK-VOL ' ' CSK-PROP
+00190G             MOVE 16 TO RETURN-CODE
+00190H         ELSE
+00190I             MOVE CURR-SF-KEY TO PREV-CURR-SF-KEY
+00190J         END-IF
+00190K     END-IF.
+00190L A031-EXIT. EXIT.
+00191      SKIP1
+00192  A032-READ-PRIOR-FILE.
+00193      READ PRIOR-SNRFREZ AT END
+00194          MOVE 'Y' TO PRIOR-EOF-SW
+00195          MOVE HIGH-VALUES TO PRIOR-SF-KEY.
+00196      IF NOT END-OF-PRIOR-FILE
+00197          ADD +1 TO PRIOR-REC-CNT
+00197A         MOVE PS-TOWN TO PSK-TOWN
+00197B         MOVE PS-VOL  TO PSK-VOL
+00197C         MOVE PS-PROP TO PSK-PROP
+00197D         IF PRIOR-SF-KEY NOT GREATER PREV-PRIOR-SF-KEY
+00197E             DISPLAY 'PRIOR-SNRFREZ OUT OF SEQUENCE -- PROPERTY '
+00197F                 PSK-TOWN ' ' PSK-VOL ' ' PSK-PROP
+00197G             MOVE 16 TO RETURN-CODE
+00197H         ELSE
+00197I             MOVE PRIOR-SF-KEY TO PREV-PRIOR-SF-KEY
+00197J         END-IF
+00197K     END-IF.
+00197L A032-EXIT. EXIT.
+00198      SKIP1
+00199  A040-REPORT-MATCH.
+00200      ADD +1 TO MATCH-CTR.
+00201      MOVE CSK-TOWN TO D-TOWN.
+00202      MOVE CSK-VOL  TO D-VOL.
+00203      MOVE CSK-PROP TO D-PROP.
+00204      MOVE CS-BASVALYR  TO D-CURR-BSYR.
+00205      MOVE CS-BSYR-EQVAL TO D-CURR-BSVAL.
+00206      MOVE PS-BASVALYR  TO D-PRIOR-BSYR.
+00207      MOVE PS-BSYR-EQVAL TO D-PRIOR-BSVAL.
+00208      MOVE SPACES TO D-CHNG-MESSG.
+00209      IF CS-BASVALYR NOT EQUAL PS-BASVALYR
+00210          ADD +1 TO BSYR-CHNG-CTR
+00211          MOVE 'BASE YEAR CHANGED' TO D-CHNG-MESSG
+00212      END-IF.
+00213      IF CS-BSYR-EQVAL NOT EQUAL PS-BSYR-EQVAL
+00214          ADD +1 TO BSVAL-CHNG-CTR
+00214A         IF D-CHNG-MESSG EQUAL SPACES
+00214B             MOVE 'BASE VALUE CHANGED' TO D-CHNG-MESSG
+00214C         ELSE
+00214D             MOVE 'BASE YR/VAL CHANGED' TO D-CHNG-MESSG
+00214E         END-IF
+00215      END-IF.
+00216      WRITE PRINT-REC FROM DETAIL-LINE AFTER ADVANCING 1.
+00217      ADD +1 TO LINE-CNT.
+00218  A040-EXIT. EXIT.
+00219      SKIP1
+00220  A050-REPORT-CURR-ONLY.
+00221      ADD +1 TO CURR-ONLY-CTR.
+00222      MOVE CSK-TOWN TO D-TOWN.
+00223      MOVE CSK-VOL  TO D-VOL.
+00224      MOVE CSK-PROP TO D-PROP.
+00225      MOVE CS-BASVALYR  TO D-CURR-BSYR.
+00226      MOVE CS-BSYR-EQVAL TO D-CURR-BSVAL.
+00226A     MOVE ZEROS TO D-PRIOR-BSYR D-PRIOR-BSVAL.
+00227      MOVE 'NEW THIS YEAR' TO D-CHNG-MESSG.
+00228      WRITE PRINT-REC FROM DETAIL-LINE AFTER ADVANCING 1.
+00229      ADD +1 TO LINE-CNT.
+00230  A050-EXIT. EXIT.
+00231      SKIP1
+00232  A060-REPORT-PRIOR-ONLY.
+00233      ADD +1 TO PRIOR-ONLY-CTR.
+00234      MOVE PSK-TOWN TO D-TOWN.
+00235      MOVE PSK-VOL  TO D-VOL.
+00236      MOVE PSK-PROP TO D-PROP.
+00236A     MOVE ZEROS TO D-CURR-BSYR D-CURR-BSVAL.
+00237      MOVE PS-BASVALYR  TO D-PRIOR-BSYR.
+00238      MOVE PS-BSYR-EQVAL TO D-PRIOR-BSVAL.
+00239      MOVE 'DROPPED FROM ROLL' TO D-CHNG-MESSG.
+00240      WRITE PRINT-REC FROM DETAIL-LINE AFTER ADVANCING 1.
+00241      ADD +1 TO LINE-CNT.
+00242  A060-EXIT. EXIT.
+00243      SKIP1
+00244  B100-HEADING.
+00245      ADD +1 TO PAGE-CNT.
+00246      MOVE PAGE-CNT TO HD-PAGE.
+00247      WRITE PRINT-REC FROM HEAD-A AFTER PAGE.
+00248      WRITE PRINT-REC FROM HEAD-B AFTER ADVANCING 2.
+00249      WRITE PRINT-REC FROM HEAD-C AFTER ADVANCING 2.
+00250      MOVE +6 TO LINE-CNT.
+00251  B100-EXIT. EXIT.
