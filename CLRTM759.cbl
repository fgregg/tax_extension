@@ -0,0 +1,235 @@
+00001  IDENTIFICATION DIVISION.
+00002  PROGRAM-ID. CLRTM759.
+00003  AUTHOR. T. BROWN.
+00004  DATE-WRITTEN. AUGUST 9, 2026.
+00005  DATE-COMPILED.
+00006 *REMARKS. CLRTM758 TRACKS EACH INDIVIDUAL PROPERTY'S SENIOR
+00007 *         FREEZE BASE YEAR FROM ONE YEAR TO THE NEXT.  THIS
+00008 *         PROGRAM STEPS BACK AND LOOKS AT THE CASELOAD AS A
+00009 *         WHOLE -- IT READS THIS YEAR'S SENIOR FREEZE EXTRACT
+00010 *         AND THE PRIOR YEAR'S RETAINED COPY (SEE COPYBOOK
+00011 *         ASHMASFR01) AND TALLIES, FOR EACH BASE YEAR ON FILE,
+00012 *         HOW MANY PROPERTIES CARRY THAT BASE YEAR THIS YEAR
+00013 *         VERSUS HOW MANY CARRIED IT LAST YEAR.  THE RESULT IS
+00014 *         A YEAR-OVER-YEAR DISTRIBUTION OF THE FREEZE ROLL BY
+00015 *         BASE YEAR, SHOWING WHICH BASE YEARS ARE GROWING OR
+00016 *         SHRINKING AS A SHARE OF THE CASELOAD.
+00017      SKIP2
+00018  ENVIRONMENT DIVISION.
+00019  CONFIGURATION SECTION.
+00020  SOURCE-COMPUTER. IBM-370.
+00021  OBJECT-COMPUTER. IBM-370.
+00022      SKIP1
+00023  INPUT-OUTPUT SECTION.
+00024  FILE-CONTROL.
+00025      SELECT CURR-SNRFREZ  ASSIGN TO UT-S-SNRFREZ.
+00026      SELECT PRIOR-SNRFREZ ASSIGN TO UT-S-PRSNRFRZ.
+00027      SELECT PRINT-FILE    ASSIGN TO UT-S-PRINT.
+00028      SKIP2
+00029  DATA DIVISION.
+00030  FILE SECTION.
+00031      SKIP1
+00032  FD  CURR-SNRFREZ
+00033      BLOCK  CONTAINS 0 RECORDS
+00034      RECORD CONTAINS 400 CHARACTERS
+00035      RECORDING MODE IS F
+00036      LABEL  RECORDS ARE STANDARD
+00037      DATA RECORD IS CURR-SF-REC.
+00038  01  CURR-SF-REC.
+00039  COPY ASHMASFR01 REPLACING LEADING ==SF-== BY ==CS-==.
+00040      SKIP2
+00041  FD  PRIOR-SNRFREZ
+00042      BLOCK  CONTAINS 0 RECORDS
+00043      RECORD CONTAINS 400 CHARACTERS
+00044      RECORDING MODE IS F
+00045      LABEL  RECORDS ARE STANDARD
+00046      DATA RECORD IS PRIOR-SF-REC.
+00047  01  PRIOR-SF-REC.
+00048  COPY ASHMASFR01 REPLACING LEADING ==SF-== BY ==PS-==.
+00049      SKIP2
+00050  FD  PRINT-FILE
+00051      BLOCK  CONTAINS 0 RECORDS
+00052      RECORD CONTAINS 133 CHARACTERS
+00053      RECORDING MODE IS F
+00054      LABEL  RECORDS ARE STANDARD.
+00055      SKIP1
+00056  01  PRINT-REC               PIC X(133).
+00057      SKIP2
+00058  WORKING-STORAGE SECTION.
+00059      SKIP1
+00060  77  PAGE-CNT            COMP-3  PIC S9(5)  VALUE +0.
+00061  77  LINE-CNT            COMP-3  PIC S9(3)  VALUE +58.
+00062      SKIP1
+00063  77  CURR-EOF-SW                 PIC X      VALUE 'N'.
+00064      88  END-OF-CURR-FILE               VALUE 'Y'.
+00065  77  PRIOR-EOF-SW                PIC X      VALUE 'N'.
+00066      88  END-OF-PRIOR-FILE              VALUE 'Y'.
+00067      SKIP1
+00068  77  CURR-REC-CNT        COMP-3  PIC S9(7)  VALUE +0.
+00069  77  PRIOR-REC-CNT       COMP-3  PIC S9(7)  VALUE +0.
+00070  77  CURR-OOR-CNT        COMP-3  PIC S9(7)  VALUE +0.
+00071  77  PRIOR-OOR-CNT       COMP-3  PIC S9(7)  VALUE +0.
+00072      SKIP1
+00073  77  SUB-BSYR            COMP-3  PIC S9(3)  VALUE +0.
+00074  77  W-BSYR-SUB          COMP-3  PIC S9(5)  VALUE +0.
+00075      SKIP1
+00076  01  BASE-YEAR-TABLE.
+00077      05  BSYR-ENTRY OCCURS 100 TIMES.
+00078          10  BY-CURR-CNT     PIC 9(7)  COMP-3.
+00079          10  BY-PRIOR-CNT    PIC 9(7)  COMP-3.
+00080      SKIP1
+00081  01  ACPT-DATE                  PIC 9(6).
+00082  01  ACPT-DATE-X REDEFINES ACPT-DATE.
+00083      05  ACPT-YR                PIC 99.
+00084      05  ACPT-MO                PIC 99.
+00085      05  ACPT-DA                PIC 99.
+00086  01  DSP-DATE.
+00087      05  DSP-MO                 PIC 99.
+00088      05  FILLER                 PIC X      VALUE '/'.
+00089      05  DSP-DA                 PIC 99.
+00090      05  FILLER                 PIC X      VALUE '/'.
+00091      05  DSP-YR                 PIC 99.
+00092      SKIP1
+00093  01  HEAD-A.
+00094      05  FILLER          PIC X(3)   VALUE SPACES.
+00095      05  HD-DATE         PIC X(8).
+00096      05  FILLER          PIC X(44)  VALUE SPACES.
+00097      05  FILLER       PIC X(22) VALUE 'OFFICE OF THE ASSESSOR'.
+00098      05  FILLER          PIC X(44)  VALUE SPACES.
+00099      05  FILLER          PIC X(5)   VALUE 'PAGE '.
+00100      05  HD-PAGE         PIC ZZ,ZZ9.
+00101      SKIP1
+00102  01  HEAD-B.
+00103      05  FILLER          PIC X(3)   VALUE SPACES.
+00104      05  FILLER          PIC X(8)   VALUE 'CLRTM759'.
+00105      05  FILLER          PIC X(23)  VALUE SPACES.
+00106      05  FILLER          PIC X(56)  VALUE
+00107          'SENIOR FREEZE BASE YEAR DISTRIBUTION -- YR OVER YR'.
+00108      SKIP1
+00109  01  HEAD-C.
+00110      05  FILLER          PIC X(3)   VALUE SPACES.
+00111      05  FILLER          PIC X(12)  VALUE 'BASE YEAR'.
+00112      05  FILLER          PIC X(24)  VALUE 'CURRENT YEAR COUNT'.
+00113      05  FILLER          PIC X(24)  VALUE 'PRIOR YEAR COUNT'.
+00114      05  FILLER          PIC X(20)  VALUE 'CHANGE'.
+00115      SKIP1
+00116  01  DETAIL-LINE.
+00117      05  FILLER          PIC X(4)   VALUE SPACES.
+00118      05  D-BSYR          PIC 9(4).
+00119      05  FILLER          PIC X(8)   VALUE SPACES.
+00120      05  D-CURR-CNT      PIC Z,ZZZ,ZZ9.
+00121      05  FILLER          PIC X(8)   VALUE SPACES.
+00122      05  D-PRIOR-CNT     PIC Z,ZZZ,ZZ9.
+00123      05  FILLER          PIC X(6)   VALUE SPACES.
+00124      05  D-CHG           PIC -Z,ZZZ,ZZ9.
+00125      SKIP1
+00126  01  TOTAL-LINE-1.
+00127      05  FILLER          PIC X(3)   VALUE SPACES.
+00128      05  FILLER          PIC X(34)  VALUE
+00129          'TOTAL CURRENT YEAR RECORDS READ'.
+00130      05  TOT-CURR-READ   PIC Z,ZZZ,ZZ9.
+00131      SKIP1
+00132  01  TOTAL-LINE-2.
+00133      05  FILLER          PIC X(3)   VALUE SPACES.
+00134      05  FILLER          PIC X(34)  VALUE
+00135          'TOTAL PRIOR YEAR RECORDS READ'.
+00136      05  TOT-PRIOR-READ  PIC Z,ZZZ,ZZ9.
+00137      SKIP1
+00138  01  TOTAL-LINE-3.
+00139      05  FILLER          PIC X(3)   VALUE SPACES.
+00140      05  FILLER          PIC X(34)  VALUE
+00141          'TOTAL BASE YEARS OUT OF RANGE'.
+00142      05  TOT-OOR         PIC Z,ZZZ,ZZ9.
+00143      EJECT
+00144  PROCEDURE DIVISION.
+00144A     SKIP1
+00145  A010-HOUSEKEEPING.
+00146      OPEN INPUT CURR-SNRFREZ PRIOR-SNRFREZ OUTPUT PRINT-FILE.
+00146A     PERFORM A015-INIT-BSYR-TABLE THRU A015-EXIT
+00146B         VARYING SUB-BSYR FROM +1 BY +1
+00146C         UNTIL SUB-BSYR GREATER THAN +100.
+00147      ACCEPT ACPT-DATE FROM DATE.
+00148      MOVE ACPT-MO TO DSP-MO.
+00149      MOVE ACPT-DA TO DSP-DA.
+00150      MOVE ACPT-YR TO DSP-YR.
+00151      MOVE DSP-DATE TO HD-DATE.
+00152      PERFORM B100-HEADING THRU B100-EXIT.
+00153      PERFORM A030-READ-CURR-FILE THRU A030-EXIT
+00154          UNTIL END-OF-CURR-FILE.
+00154A     PERFORM A040-READ-PRIOR-FILE THRU A040-EXIT
+00154B         UNTIL END-OF-PRIOR-FILE.
+00154C     PERFORM A080-PRINT-BSYR-LINES THRU A080-EXIT
+00154D         VARYING SUB-BSYR FROM +1 BY +1
+00154E         UNTIL SUB-BSYR GREATER THAN +100.
+00154F     IF LINE-CNT GREATER THAN +50
+00154G         PERFORM B100-HEADING THRU B100-EXIT.
+00154H     MOVE CURR-REC-CNT  TO TOT-CURR-READ.
+00154I     MOVE PRIOR-REC-CNT TO TOT-PRIOR-READ.
+00154J     COMPUTE TOT-OOR = CURR-OOR-CNT + PRIOR-OOR-CNT.
+00154K     WRITE PRINT-REC FROM TOTAL-LINE-1 AFTER ADVANCING 3.
+00154L     WRITE PRINT-REC FROM TOTAL-LINE-2 AFTER ADVANCING 1.
+00154M     WRITE PRINT-REC FROM TOTAL-LINE-3 AFTER ADVANCING 1.
+00154N     DISPLAY TOTAL-LINE-1.
+00154O     DISPLAY TOTAL-LINE-2.
+00154P     DISPLAY TOTAL-LINE-3.
+00155      CLOSE CURR-SNRFREZ PRIOR-SNRFREZ PRINT-FILE.
+00156      STOP RUN.
+00157      SKIP1
+00158  A015-INIT-BSYR-TABLE.
+00159      MOVE ZERO TO BY-CURR-CNT (SUB-BSYR) BY-PRIOR-CNT (SUB-BSYR).
+00160  A015-EXIT. EXIT.
+00161      SKIP1
+00162  A030-READ-CURR-FILE.
+00163      READ CURR-SNRFREZ AT END
+00164          MOVE 'Y' TO CURR-EOF-SW.
+00164A     IF NOT END-OF-CURR-FILE
+00164B         ADD +1 TO CURR-REC-CNT
+00164C         COMPUTE W-BSYR-SUB = CS-BASVALYR - 1959
+00164D         IF W-BSYR-SUB GREATER THAN ZERO
+00164E                 AND NOT GREATER THAN +100
+00164F             ADD +1 TO BY-CURR-CNT (W-BSYR-SUB)
+00164G         ELSE
+00164H             ADD +1 TO CURR-OOR-CNT
+00164I         END-IF
+00164J     END-IF.
+00165  A030-EXIT. EXIT.
+00166      SKIP1
+00167  A040-READ-PRIOR-FILE.
+00168      READ PRIOR-SNRFREZ AT END
+00169          MOVE 'Y' TO PRIOR-EOF-SW.
+00169A     IF NOT END-OF-PRIOR-FILE
+00169B         ADD +1 TO PRIOR-REC-CNT
+00169C         COMPUTE W-BSYR-SUB = PS-BASVALYR - 1959
+00169D         IF W-BSYR-SUB GREATER THAN ZERO
+00169E                 AND NOT GREATER THAN +100
+00169F             ADD +1 TO BY-PRIOR-CNT (W-BSYR-SUB)
+00169G         ELSE
+00169H             ADD +1 TO PRIOR-OOR-CNT
+00169I         END-IF
+00169J     END-IF.
+00170  A040-EXIT. EXIT.
+00171      SKIP1
+00172  A080-PRINT-BSYR-LINES.
+00173      IF BY-CURR-CNT (SUB-BSYR) GREATER THAN ZERO
+00174       OR BY-PRIOR-CNT (SUB-BSYR) GREATER THAN ZERO
+00175          IF LINE-CNT GREATER THAN +57
+00176              PERFORM B100-HEADING THRU B100-EXIT
+00176A         END-IF
+00177          COMPUTE D-BSYR = SUB-BSYR + 1959
+00178          MOVE BY-CURR-CNT (SUB-BSYR)  TO D-CURR-CNT
+00179          MOVE BY-PRIOR-CNT (SUB-BSYR) TO D-PRIOR-CNT
+00180          COMPUTE D-CHG =
+00181              BY-CURR-CNT (SUB-BSYR) - BY-PRIOR-CNT (SUB-BSYR)
+00182          WRITE PRINT-REC FROM DETAIL-LINE AFTER ADVANCING 1
+00183          ADD +1 TO LINE-CNT
+00184      END-IF.
+00185  A080-EXIT. EXIT.
+00186      SKIP1
+00187  B100-HEADING.
+00188      ADD +1 TO PAGE-CNT.
+00189      MOVE PAGE-CNT TO HD-PAGE.
+00190      WRITE PRINT-REC FROM HEAD-A AFTER PAGE.
+00191      WRITE PRINT-REC FROM HEAD-B AFTER ADVANCING 2.
+00192      WRITE PRINT-REC FROM HEAD-C AFTER ADVANCING 2.
+00193      MOVE +5 TO LINE-CNT.
+00194  B100-EXIT. EXIT.
