@@ -0,0 +1,269 @@
+00001  IDENTIFICATION DIVISION.
+00002  PROGRAM-ID. CLRTM760.
+00003  AUTHOR. T. BROWN.
+00004  DATE-WRITTEN. AUGUST 9, 2026.
+00005  DATE-COMPILED.
+00006 *REMARKS. CLRTM753 BUILDS THE DISCONNECTED/ANNEXED AGENCY
+00007 *         RECORD (SEE COPYBOOK CLASRAGYR3) FROM THE PRIOR AND
+00008 *         CURRENT AGENCY MASTERS.  EACH RECORD CARRIES, IN
+00009 *         PA-AGENCY, THE LIST OF AGENCY NUMBERS THAT SHARE IN
+00010 *         THE RECORD'S ASSESSED/EQUALIZED VALUATION.  THIS
+00011 *         PROGRAM READS A FILE OF THOSE RECORDS AND BREAKS THE
+00012 *         VALUATION DOWN BY AGENCY TYPE (SCHOOL, MUNICIPALITY,
+00013 *         PARK, LIBRARY, OR TIF), LOOKING EACH AGENCY NUMBER UP
+00014 *         IN THE HAND-MAINTAINED TABLE IN A020-LOAD-AGCY-TYPE-TAB,
+00015 *         SO THE AGENCY VALUATION STAFF CAN SEE HOW MUCH OF THE
+00016 *         DISCONNECT/ANNEX ACTIVITY BELONGS TO EACH TYPE OF
+00017 *         TAXING BODY RATHER THAN ONLY A DIVISION-LEVEL TOTAL.
+00018 *         A RECORD WHOSE VALUATION TOUCHES MORE THAN ONE AGENCY
+00019 *         OF THE SAME TYPE IS COUNTED ONLY ONCE IN THAT TYPE'S
+00020 *         BUCKET; AN AGENCY NUMBER NOT FOUND IN THE TABLE FALLS
+00021 *         INTO THE UNCLASSIFIED BUCKET.
+00015      SKIP2
+00016  ENVIRONMENT DIVISION.
+00017  CONFIGURATION SECTION.
+00018  SOURCE-COMPUTER. IBM-370.
+00019  OBJECT-COMPUTER. IBM-370.
+00020      SKIP1
+00021  INPUT-OUTPUT SECTION.
+00022  FILE-CONTROL.
+00023      SELECT AGCY-MAST    ASSIGN TO UT-S-AGCYMAST.
+00024      SELECT PRINT-FILE   ASSIGN TO UT-S-PRINT.
+00025      SKIP2
+00026  DATA DIVISION.
+00027  FILE SECTION.
+00028      SKIP1
+00029  FD  AGCY-MAST
+00030      BLOCK  CONTAINS 0 RECORDS
+00031      RECORD CONTAINS 275 CHARACTERS
+00032      RECORDING MODE IS F
+00033      LABEL  RECORDS ARE STANDARD
+00034      DATA RECORD IS AGCY-REC.
+00035  01  AGCY-REC.
+00036  COPY CLASRAGYR3.
+00037      SKIP2
+00038  FD  PRINT-FILE
+00039      BLOCK  CONTAINS 0 RECORDS
+00040      RECORD CONTAINS 133 CHARACTERS
+00041      RECORDING MODE IS F
+00042      LABEL  RECORDS ARE STANDARD.
+00043      SKIP1
+00044  01  PRINT-REC               PIC X(133).
+00045      SKIP2
+00046  WORKING-STORAGE SECTION.
+00047      SKIP1
+00048  77  PAGE-CNT            COMP-3  PIC S9(5)  VALUE +0.
+00049  77  LINE-CNT            COMP-3  PIC S9(3)  VALUE +58.
+00050      SKIP1
+00051  77  AGCY-EOF-SW                 PIC X      VALUE 'N'.
+00052      88  END-OF-AGCY-FILE                VALUE 'Y'.
+00053      SKIP1
+00054  77  AGCY-REC-CNT        COMP-3  PIC S9(7)  VALUE +0.
+00055      SKIP1
+00056  77  SUB-TT              COMP-3  PIC S9(3)  VALUE +0.
+00057  77  SUB-AGY             COMP-3  PIC S9(3)  VALUE +0.
+00058  77  W-AGCY-TYPE-SUB     COMP-3  PIC S9(3)  VALUE +0.
+00059  77  W-TYPE-FOUND-SW             PIC X      VALUE 'N'.
+00059A     88  TYPE-FOUND                 VALUE 'Y'.
+00059B     SKIP1
+00059C 01  AGCY-TYPE-TAB.
+00059D     05  AT-ENTRY OCCURS 20 TIMES INDEXED BY AT-IDX.
+00059E         10  AT-AGCY        PIC 9(9)   VALUE ZERO.
+00059F         10  AT-TYPE        PIC 9      VALUE ZERO.
+00059G             88  AT-SCHOOL          VALUE 1.
+00059H             88  AT-MUNICIPALITY    VALUE 2.
+00059I             88  AT-PARK            VALUE 3.
+00059J             88  AT-LIBRARY         VALUE 4.
+00059K             88  AT-TIF             VALUE 5.
+00059L     SKIP1
+00059M 01  TYPE-COUNTED-TAB.
+00059N     05  TC-COUNTED OCCURS 6 TIMES    PIC X  VALUE 'N'.
+00059O     SKIP1
+00060      SKIP1
+00061  01  AGCY-TYPE-TOTALS-TABLE.
+00062      05  ATT-ENTRY OCCURS 6 TIMES.
+00063          10  ATT-REC-CNT       PIC 9(7)  COMP-3.
+00064          10  ATT-ASSD-TOTAL    PIC 9(11) COMP-3.
+00065          10  ATT-EQUL-TOTAL    PIC 9(11) COMP-3.
+00066      SKIP1
+00068  01  TXTYP-DESC                 PIC X(20).
+00069      SKIP1
+00070  01  ACPT-DATE                  PIC 9(6).
+00071  01  ACPT-DATE-X REDEFINES ACPT-DATE.
+00072      05  ACPT-YR                PIC 99.
+00073      05  ACPT-MO                PIC 99.
+00074      05  ACPT-DA                PIC 99.
+00075  01  DSP-DATE.
+00076      05  DSP-MO                 PIC 99.
+00077      05  FILLER                 PIC X      VALUE '/'.
+00078      05  DSP-DA                 PIC 99.
+00079      05  FILLER                 PIC X      VALUE '/'.
+00080      05  DSP-YR                 PIC 99.
+00081      SKIP1
+00082  01  HEAD-A.
+00083      05  FILLER          PIC X(3)   VALUE SPACES.
+00084      05  HD-DATE         PIC X(8).
+00085      05  FILLER          PIC X(44)  VALUE SPACES.
+00086      05  FILLER       PIC X(22) VALUE 'OFFICE OF THE ASSESSOR'.
+00087      05  FILLER          PIC X(44)  VALUE SPACES.
+00088      05  FILLER          PIC X(5)   VALUE 'PAGE '.
+00089      05  HD-PAGE         PIC ZZ,ZZ9.
+00090      SKIP1
+00091  01  HEAD-B.
+00092      05  FILLER          PIC X(3)   VALUE SPACES.
+00093      05  FILLER          PIC X(8)   VALUE 'CLRTM760'.
+00094      05  FILLER          PIC X(23)  VALUE SPACES.
+00095      05  FILLER          PIC X(56)  VALUE
+00096          'DISCONNECT/ANNEX AGENCY VALUATION BY AGENCY TYPE'.
+00097      SKIP1
+00098  01  HEAD-C.
+00099      05  FILLER          PIC X(3)   VALUE SPACES.
+00100      05  FILLER          PIC X(22)  VALUE 'AGENCY TYPE'.
+00101      05  FILLER          PIC X(10)  VALUE 'RECORDS'.
+00102      05  FILLER          PIC X(20)  VALUE 'ASSESSED VALUATION'.
+00103      05  FILLER          PIC X(20)  VALUE 'EQUALIZED VALUATION'.
+00104      SKIP1
+00106  01  DETAIL-LINE.
+00107      05  FILLER          PIC X(3)   VALUE SPACES.
+00108      05  D-TXTYP-DESC    PIC X(20).
+00109      05  FILLER          PIC X(2)   VALUE SPACES.
+00110      05  D-REC-CNT       PIC Z,ZZZ,ZZ9.
+00111      05  FILLER          PIC X(3)   VALUE SPACES.
+00112      05  D-ASSD-TOTAL    PIC ZZZ,ZZZ,ZZZ,ZZ9.
+00113      05  FILLER          PIC X(2)   VALUE SPACES.
+00114      05  D-EQUL-TOTAL    PIC ZZZ,ZZZ,ZZZ,ZZ9.
+00115      SKIP1
+00118  01  TOTAL-LINE-1.
+00119      05  FILLER          PIC X(3)   VALUE SPACES.
+00120      05  FILLER          PIC X(34)  VALUE
+00121          'TOTAL AGENCY RECORDS READ'.
+00122      05  TOT-AGCY-READ   PIC Z,ZZZ,ZZ9.
+00123      EJECT
+00124  PROCEDURE DIVISION.
+00125      SKIP1
+00126  A010-HOUSEKEEPING.
+00127      OPEN INPUT AGCY-MAST OUTPUT PRINT-FILE.
+00128      PERFORM A015-INIT-TT-TABLE THRU A015-EXIT
+00129          VARYING SUB-TT FROM +1 BY +1
+00130          UNTIL SUB-TT GREATER THAN +6.
+00130A     PERFORM A020-LOAD-AGCY-TYPE-TAB THRU A020-EXIT.
+00131      ACCEPT ACPT-DATE FROM DATE.
+00132      MOVE ACPT-MO TO DSP-MO.
+00133      MOVE ACPT-DA TO DSP-DA.
+00134      MOVE ACPT-YR TO DSP-YR.
+00135      MOVE DSP-DATE TO HD-DATE.
+00136      PERFORM B100-HEADING THRU B100-EXIT.
+00137      PERFORM A030-READ-AGCY-FILE THRU A030-EXIT
+00138          UNTIL END-OF-AGCY-FILE.
+00139      PERFORM A080-PRINT-TT-LINES THRU A080-EXIT
+00140          VARYING SUB-TT FROM +1 BY +1
+00141          UNTIL SUB-TT GREATER THAN +6.
+00142      IF LINE-CNT GREATER THAN +50
+00143          PERFORM B100-HEADING THRU B100-EXIT.
+00143A     MOVE AGCY-REC-CNT TO TOT-AGCY-READ.
+00143B     WRITE PRINT-REC FROM TOTAL-LINE-1 AFTER ADVANCING 3.
+00143C     DISPLAY TOTAL-LINE-1.
+00144      CLOSE AGCY-MAST PRINT-FILE.
+00145      STOP RUN.
+00146      SKIP1
+00147  A015-INIT-TT-TABLE.
+00148      MOVE ZERO TO ATT-REC-CNT (SUB-TT) ATT-ASSD-TOTAL (SUB-TT)
+00149          ATT-EQUL-TOTAL (SUB-TT).
+00150  A015-EXIT. EXIT.
+00150A     SKIP1
+00150B*****************************************************************
+00150C*   A020-LOAD-AGCY-TYPE-TAB IS A HAND-MAINTAINED TABLE OF AGENCY *
+00150D*   NUMBER TO AGENCY TYPE.  WHEN A NEW AGENCY IS CHARTERED OR AN *
+00150E*   EXISTING AGENCY IS RECLASSIFIED, ADD OR CHANGE ONE MOVE PAIR *
+00150F*   BELOW -- THE ENTRIES ARE NOT READ FROM ANY FILE.  AN AGENCY  *
+00150G*   NUMBER NOT LISTED HERE FALLS INTO THE UNCLASSIFIED BUCKET.   *
+00150H*   THE NUMBERS BELOW ARE ILLUSTRATIVE PLACEHOLDERS PENDING THE  *
+00150I*   ACTUAL AGENCY ROLL FROM THE AGENCY MASTER FILE.              *
+00150J*****************************************************************
+00150K A020-LOAD-AGCY-TYPE-TAB.
+00150L     MOVE 100010001 TO AT-AGCY (1).
+00150M     MOVE 1          TO AT-TYPE (1).
+00150N     MOVE 100010002 TO AT-AGCY (2).
+00150O     MOVE 1          TO AT-TYPE (2).
+00150P     MOVE 200020001 TO AT-AGCY (3).
+00150Q     MOVE 2          TO AT-TYPE (3).
+00150R     MOVE 300030001 TO AT-AGCY (4).
+00150S     MOVE 3          TO AT-TYPE (4).
+00150T     MOVE 400040001 TO AT-AGCY (5).
+00150U     MOVE 4          TO AT-TYPE (5).
+00150V     MOVE 500050001 TO AT-AGCY (6).
+00150W     MOVE 5          TO AT-TYPE (6).
+00150X A020-EXIT. EXIT.
+00151      SKIP1
+00152  A030-READ-AGCY-FILE.
+00153      READ AGCY-MAST AT END
+00154          MOVE 'Y' TO AGCY-EOF-SW.
+00154A     IF NOT END-OF-AGCY-FILE
+00154B         ADD +1 TO AGCY-REC-CNT
+00154C         MOVE 'N' TO TC-COUNTED (1) TC-COUNTED (2) TC-COUNTED (3)
+00154D             TC-COUNTED (4) TC-COUNTED (5) TC-COUNTED (6)
+00154G         PERFORM A035-SUM-AGENCY THRU A035-EXIT
+00154H             VARYING SUB-AGY FROM +1 BY +1
+00154I             UNTIL SUB-AGY GREATER THAN +40
+00154Z                OR PA-AGENCY (SUB-AGY) = ZERO
+00154J     END-IF.
+00155  A030-EXIT. EXIT.
+00156      SKIP1
+00157  A035-SUM-AGENCY.
+00157A     PERFORM A037-LOOKUP-AGCY-TYPE THRU A037-EXIT.
+00157B     IF NOT TYPE-FOUND
+00157C         MOVE 6 TO W-AGCY-TYPE-SUB
+00157D     END-IF.
+00157E     IF TC-COUNTED (W-AGCY-TYPE-SUB) = 'N'
+00157F         MOVE 'Y' TO TC-COUNTED (W-AGCY-TYPE-SUB)
+00157G         ADD +1        TO ATT-REC-CNT    (W-AGCY-TYPE-SUB)
+00157H         ADD PA-ASSD-VAL TO ATT-ASSD-TOTAL (W-AGCY-TYPE-SUB)
+00157I         ADD PA-EQUL-VAL TO ATT-EQUL-TOTAL (W-AGCY-TYPE-SUB)
+00157J     END-IF.
+00158  A035-EXIT. EXIT.
+00158A     SKIP1
+00158B A037-LOOKUP-AGCY-TYPE.
+00158C     MOVE 'N' TO W-TYPE-FOUND-SW.
+00158D     SET AT-IDX TO 1.
+00158E     SEARCH AT-ENTRY AT END
+00158F         CONTINUE
+00158G     WHEN AT-AGCY (AT-IDX) = PA-AGENCY (SUB-AGY)
+00158H         MOVE 'Y'         TO W-TYPE-FOUND-SW
+00158I         MOVE AT-TYPE (AT-IDX) TO W-AGCY-TYPE-SUB
+00158J     END-SEARCH.
+00158K A037-EXIT. EXIT.
+00159      SKIP1
+00161  A080-PRINT-TT-LINES.
+00162      IF ATT-REC-CNT (SUB-TT) GREATER THAN ZERO
+00163          IF LINE-CNT GREATER THAN +57
+00164              PERFORM B100-HEADING THRU B100-EXIT
+00164A         END-IF
+00166          PERFORM A085-SET-TXTYP-DESC THRU A085-EXIT
+00167          MOVE TXTYP-DESC            TO D-TXTYP-DESC
+00168          MOVE ATT-REC-CNT (SUB-TT)      TO D-REC-CNT
+00169          MOVE ATT-ASSD-TOTAL (SUB-TT)   TO D-ASSD-TOTAL
+00170          MOVE ATT-EQUL-TOTAL (SUB-TT)   TO D-EQUL-TOTAL
+00172          WRITE PRINT-REC FROM DETAIL-LINE AFTER ADVANCING 1
+00173          ADD +1 TO LINE-CNT
+00174      END-IF.
+00175  A080-EXIT. EXIT.
+00176      SKIP1
+00177  A085-SET-TXTYP-DESC.
+00178      EVALUATE SUB-TT
+00179          WHEN 1 MOVE 'SCHOOL'               TO TXTYP-DESC
+00180          WHEN 2 MOVE 'MUNICIPALITY'          TO TXTYP-DESC
+00181          WHEN 3 MOVE 'PARK'                  TO TXTYP-DESC
+00182          WHEN 4 MOVE 'LIBRARY'               TO TXTYP-DESC
+00182A         WHEN 5 MOVE 'TIF'                   TO TXTYP-DESC
+00182B         WHEN 6 MOVE 'UNCLASSIFIED'          TO TXTYP-DESC
+00186      END-EVALUATE.
+00187  A085-EXIT. EXIT.
+00188      SKIP1
+00189  B100-HEADING.
+00190      ADD +1 TO PAGE-CNT.
+00191      MOVE PAGE-CNT TO HD-PAGE.
+00192      WRITE PRINT-REC FROM HEAD-A AFTER PAGE.
+00193      WRITE PRINT-REC FROM HEAD-B AFTER ADVANCING 2.
+00194      WRITE PRINT-REC FROM HEAD-C AFTER ADVANCING 2.
+00195      MOVE +5 TO LINE-CNT.
+00196  B100-EXIT. EXIT.
