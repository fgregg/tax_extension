@@ -12,3 +12,11 @@
 00012 *                                                 7-8   TABLE CODE
 00013      05  DT-TITLE              PIC X(60).
 00014 *                                                 9-68  TITLE
+00015      05  DT-CATEGORY           PIC X(4).
+00016 *                                                69-72  CATEGORY
+00017      05  DT-SEVERITY           PIC 9.
+00018 *                                                73-73  SEVERITY
+00019          88  DT-SEV-INFORMATIONAL     VALUE 1.
+00020          88  DT-SEV-WARNING           VALUE 2.
+00021          88  DT-SEV-ERROR             VALUE 3.
+00022          88  DT-SEV-SEVERE            VALUE 4.
