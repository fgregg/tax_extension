@@ -18,6 +18,12 @@
 00018               88 AIR-POLL-TAX-TYPE     VALUE '3'.
 00019               88 ARREARAGE-TAX-TYPE    VALUE 'D' 'M' '4'.
 00020               88 CIRCULATOR-TAX-TYPE   VALUE '5'.
+00020A              88 OMITTED-ASSESSMT-TAX-TYPE VALUE '6'.
+00020B*****************************************************************
+00020C* MODIFICATION: 08/09/2026. TJB. ADDED TAX TYPE '6' FOR COOK    *
+00020D*   COUNTY OMITTED ASSESSMENT (BACK ASSESSMENT OF PROPERTY LEFT *
+00020E*   OFF THE ROLLS IN A PRIOR YEAR).                             *
+00020F*****************************************************************
 00021 *                                                                *
 00022            15 PM-TXYR         PIC 99       COMP-3.
 00023 *                                             12-13 TAX YEAR
