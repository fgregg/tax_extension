@@ -101,6 +101,11 @@
 00101 *                                            117     SEN FREEZE
 00102 *                                                    NO CALC IND.
 00103          10  MA-HO-RESPONSE PIC 9.
+00103A             88  MA-HO-NO-RESPONSE     VALUE 0.
+00103B             88  MA-HO-RESPOND-YES     VALUE 1.
+00103C             88  MA-HO-RESPOND-NO      VALUE 2.
+00103D             88  MA-HO-INCOMPLETE      VALUE 3.
+00103E             88  MA-HO-UNDELIVERABLE   VALUE 4.
 00104 *                                            118     HOMEOWNER
 00105 *                                                    RESPONSE
 00106          10  MA-REC-CTRS-1.
