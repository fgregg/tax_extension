@@ -7,6 +7,11 @@
 00007      05  PA-PROP            PIC 9(15) COMP-3.
 00008 *                                              3- 10  PROPERTY NO.
 00009      05  PA-TXTYP           PIC 9.
+00009A         88  PA-CURRENT-TXTYP       VALUE 0.
+00009B         88  PA-BACKTAX-TXTYP       VALUE 1.
+00009C         88  PA-ROLLBACK-TXTYP      VALUE 2.
+00009D         88  PA-AIR-POLL-TXTYP      VALUE 3.
+00009E         88  PA-CIRCULATOR-TXTYP    VALUE 5.
 00010 *                                             11- 11  TAX TYPE
 00011      05  PA-TXCD            PIC 9(5).
 00012 *                                             12- 16  TAX CODE
